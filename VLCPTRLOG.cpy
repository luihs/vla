@@ -0,0 +1,15 @@
+      ******************************************************************00010001
+      *                        VLCPTRLOG                               *00020001
+      *                                                                *00030001
+      * COPY LAYOUT REGISTRO VLDTRLOG - BITACORA DE AUDITORIA           *00040001
+      ******************************************************************00060001
+       01  DCLVLDTRLOG.                                                 00070010
+           10 VRLOG-FECHA          PIC X(8).                            00080010
+           10 VRLOG-HORA           PIC X(6).                            00090010
+           10 VRLOG-NUMTER         PIC X(4).                            00100010
+           10 VRLOG-NUMUSER        PIC X(8).                            00110010
+           10 VRLOG-CODTRAN        PIC X(8).                            00120010
+           10 VRLOG-TABLA          PIC X(8).                            00130010
+           10 VRLOG-OPERACION      PIC X(8).                            00140010
+           10 VRLOG-REGISTRO-LEN   PIC S9(4) USAGE COMP.                00150010
+           10 VRLOG-REGISTRO-TEXT  PIC X(500).                          00160010
