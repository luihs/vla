@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID.    VL7CRCON.                                         00000020
+       AUTHOR.        BBVA.                                             00000030
+      ******************************************************************00000040
+      * SISTEMA : VALORES                                              *00000050
+      * FUNCION : CONSULTA / REPORTE DEL HISTORIAL DE AUDITORIA        *00000060
+      *           GRABADO POR VL7CRLOG (TABLA VLDTRLOG), FILTRANDO     *00000070
+      *           POR RANGO DE FECHAS Y, OPCIONALMENTE, POR CUENTA     *00000080
+      *           (VARC-CUENTA) CUANDO EL REGISTRO AUDITADO ES DE      *00000090
+      *           VLDTARC                                              *00000100
+      * FECHA   : 08-08-2026                                           *00000110
+      ******************************************************************00000120
+      ******************************************************************00000130
+      *PETIT/ SA  FECHA-MOD. PROGRAMADOR      DESCRIPCION              *00000140
+      *---------- ---------- ---------------- -------------------------*00000150
+      *RITM48910  08-08-2026 LUIS RIVERA H.   CREACION DEL COMPONENTE  *00000160
+      *---------- ---------- ---------------- -------------------------*00000170
+      ******************************************************************00000180
+       ENVIRONMENT DIVISION.                                            00000190
+       CONFIGURATION SECTION.                                           00000200
+       SPECIAL-NAMES.                                                   00000210
+       INPUT-OUTPUT SECTION.                                            00000220
+       FILE-CONTROL.                                                    00000230
+                                                                        00000240
+           SELECT S1RCRLOG  ASSIGN       TO S1RCRLOG                    00000250
+                            FILE STATUS  IS FS-SRCRLOG.                 00000260
+       DATA DIVISION.                                                   00000270
+       FILE SECTION.                                                    00000280
+      *                                                                *00000290
+       FD  S1RCRLOG                                                     00000300
+           RECORDING MODE  IS  F                                        00000310
+           LABEL  RECORDS  IS  STANDARD                                 00000320
+           DATA   RECORD   IS  SAL-RCRLOG.                              00000330
+         01 SAL-RCRLOG              PIC X(140).                         00000340
+      *                                                                 00000350
+      ******************************************************************00000360
+      **       W O R K I N G - S T O R A G E      S E C T I O N       **00000370
+      ******************************************************************00000380
+       WORKING-STORAGE SECTION.                                         00000390
+      *                                                                *00000400
+      *  DEFINICION DCLGEN DE LAS TABLAS                                00000410
+           EXEC SQL INCLUDE SQLCA    END-EXEC.                          00000420
+           EXEC SQL INCLUDE VLGTARC  END-EXEC.                          00000430
+           COPY VLWC8000.                                               00000440
+           COPY VLWC8010.                                               00000450
+           COPY VLWC8020.                                               00000460
+           COPY VLWCRUTI.                                               00000470
+      *************************                                        00000480
+      * LAYOUT COMPARTIDO DE LA TABLA VLDTRLOG (HISTORIAL DE VL7CRLOG) 00000490
+           COPY VLCPTRLOG.                                              00000500
+      *                                                                 00000510
+      * COPIA DE VRLOG-REGISTRO-TEXT REINTERPRETADA COMO DCLVLDTARC,   00000520
+      * USADA UNICAMENTE PARA EXTRAER VARC-CUENTA CUANDO EL REGISTRO   00000530
+      * AUDITADO CORRESPONDE A LA TABLA VLDTARC (VER 2200-FILTRA-CTA)  00000540
+      *                                                                 00000550
+      * PARAMETROS DE SELECCION (SYSIN)                                 00000560
+       01  WA-PARAMETROS.                                                00000570
+           05 WA-FECHA-DESDE       PIC X(08) VALUE SPACES.               00000580
+           05 WA-FECHA-HASTA       PIC X(08) VALUE SPACES.               00000590
+           05 WA-CUENTA-FILTRO     PIC 9(07) VALUE ZEROS.                00000600
+              88 SIN-FILTRO-CUENTA        VALUE ZEROS.                   00000610
+      *                                                                 00000620
+       01  SALIDA-RLOG.                                                  00000630
+           05 SAL-FECHA            PIC X(8).                             00000640
+           05 FILLER               PIC X(1) VALUE '|'.                   00000650
+           05 SAL-HORA             PIC X(6).                             00000660
+           05 FILLER               PIC X(1) VALUE '|'.                   00000670
+           05 SAL-CODTRAN          PIC X(8).                             00000680
+           05 FILLER               PIC X(1) VALUE '|'.                   00000690
+           05 SAL-NUMUSER          PIC X(8).                             00000700
+           05 FILLER               PIC X(1) VALUE '|'.                   00000710
+           05 SAL-TABLA            PIC X(8).                             00000720
+           05 FILLER               PIC X(1) VALUE '|'.                   00000730
+           05 SAL-OPERACION        PIC X(8).                             00000740
+           05 FILLER               PIC X(1) VALUE '|'.                   00000750
+           05 SAL-CUENTA           PIC 9(07).                            00000760
+           05 FILLER               PIC X(1) VALUE '|'.                   00000770
+           05 SAL-REGISTRO-TEXT    PIC X(80).                            00000780
+           05 FILLER               PIC X(2) VALUE SPACES.                00000790
+      * VARIABLES PARA CONTROL DE ERRORES                                00000800
+       01 WS-ERROR.                                                      00000810
+          05 WS-ACCION             PIC X(22).                            00000820
+          05 WS-PARRAFO            PIC X(19).                            00000830
+      * VARIABLES CONTROL DE ARCHIVOS                                    00000840
+       01 WS-CTRL-ARCHIVOS.                                              00000850
+          05 FS-SRCRLOG            PIC X(02) VALUE '00'.                 00000860
+             88 S1RCRLOG-OK                  VALUE '00'.                 00000870
+             88 S1RCRLOG-NOK                 VALUE '10'.                 00000880
+          05 FIN-FILE-VLDTRLOG     PIC X(02) VALUE SPACES.               00000890
+             88 FIN-VLDTRLOG                  VALUE 'SI'.                00000900
+             88 FIN-NO-VLDTRLOG               VALUE ' '.                 00000910
+       01 W-CONTADORES.                                                  00000920
+          05 CONT-LEIDO-VLDTRLOG   PIC 9(10) VALUE ZEROES.               00000930
+          05 CONT-DESCARTADO-CTA   PIC 9(10) VALUE ZEROES.               00000940
+          05 REG-IMPRESO           PIC 9(10) VALUE ZEROES.               00000950
+      *                                                                  00000960
+      ******************************************************************00000970
+      *  DEFINICION DE CURSOR                                          *00000980
+      ******************************************************************00000990
+      *    HISTORIAL DE AUDITORIA VL7CRLOG, ORDENADO POR FECHA/HORA    *00001000
+           EXEC SQL                                                     00001010
+                DECLARE VLDCRLOG CURSOR FOR                             00001020
+                 SELECT VRLOG_FECHA                                     00001030
+                      , VRLOG_HORA                                      00001040
+                      , VRLOG_NUMTER                                    00001050
+                      , VRLOG_NUMUSER                                   00001060
+                      , VRLOG_CODTRAN                                   00001070
+                      , VRLOG_TABLA                                     00001080
+                      , VRLOG_OPERACION                                 00001090
+                      , VRLOG_REGISTRO_LEN                              00001100
+                      , VRLOG_REGISTRO_TEXT                             00001110
+                   FROM VLDTRLOG                                        00001120
+                  WHERE VRLOG_FECHA BETWEEN :WA-FECHA-DESDE             00001130
+                                     AND    :WA-FECHA-HASTA             00001140
+                  ORDER BY VRLOG_FECHA, VRLOG_HORA                      00001150
+           END-EXEC.                                                    00001160
+      *                                                                 00001170
+      ******************************************************************00001180
+      *                    PROCEDURE DIVISION                         *00001190
+      ******************************************************************00001200
+       PROCEDURE DIVISION.                                              00001210
+      *                                                                 00001220
+           PERFORM 1000-INICIO                                          00001230
+              THRU 1000-INICIO-EXIT.                                    00001240
+                                                                        00001250
+           PERFORM 2000-PROCESO                                         00001260
+              UNTIL FIN-VLDTRLOG.                                       00001270
+                                                                        00001280
+           PERFORM 3000-FIN                                             00001290
+              THRU 3000-FIN-EXIT.                                       00001300
+                                                                        00001310
+           STOP RUN.                                                    00001320
+      *                                                                *00001330
+      *-----------*                                                     00001340
+       1000-INICIO.                                                     00001350
+      *-----------*                                                     00001360
+           INITIALIZE W-CONTADORES.                                     00001370
+                                                                        00001380
+           ACCEPT WA-FECHA-DESDE.                                       00001390
+           ACCEPT WA-FECHA-HASTA.                                       00001400
+           ACCEPT WA-CUENTA-FILTRO.                                     00001410
+                                                                        00001420
+           PERFORM 1100-ABRIR-FICHEROS                                  00001430
+              THRU 1100-ABRIR-FICHEROS-EXIT.                            00001440
+                                                                        00001450
+           PERFORM 1200-OPEN-VLDCRLOG.                                  00001460
+                                                                        00001470
+           PERFORM 1300-FETCH-VLDCRLOG.                                 00001480
+      *                                                                *00001490
+      *----------------*                                                00001500
+       1000-INICIO-EXIT.                                                00001510
+      *----------------*                                                00001520
+           EXIT.                                                        00001530
+      *                                                                 00001540
+      *-------------------*                                             00001550
+       1100-ABRIR-FICHEROS.                                             00001560
+      *-------------------*                                             00001570
+           OPEN OUTPUT S1RCRLOG.                                        00001580
+           IF NOT S1RCRLOG-OK                                           00001590
+              MOVE 'OPEN FICHERO S1RCRLOG' TO WS-ACCION                 00001600
+              MOVE '1100-ABRIR-FICHEROS'   TO WS-PARRAFO                00001610
+              PERFORM 3001-ERROR                                        00001620
+           END-IF.                                                      00001630
+      *                                                                *00001640
+      *------------------------*                                       00001650
+       1100-ABRIR-FICHEROS-EXIT.                                        00001660
+      *------------------------*                                       00001670
+           EXIT.                                                        00001680
+      *                                                                 00001690
+      *-------------------*                                             00001700
+       1200-OPEN-VLDCRLOG.                                              00001710
+      *-------------------*                                             00001720
+           EXEC SQL                                                     00001730
+                OPEN VLDCRLOG                                           00001740
+           END-EXEC                                                     00001750
+      *                                                                *00001760
+           EVALUATE SQLCODE                                             00001770
+               WHEN 0                                                   00001780
+                    CONTINUE                                            00001790
+               WHEN OTHER                                               00001800
+                    MOVE 'VL7CRCON'              TO  W801-PROGRAMA      00001810
+                    MOVE 'VLDTRLOG'              TO  W801-TABLA         00001820
+                    MOVE 'OPEN   '               TO  W801-ACCION        00001830
+                    MOVE  SPACES                 TO  W801-CLAVE         00001840
+                    MOVE  SQLCODE                TO  W801-SQLCODE       00001850
+                    MOVE  SPACES                 TO  W801-SQLWARN       00001860
+                    MOVE '1200-OPEN-VLDCRLOG   ' TO  W801-PARRAFO       00001870
+                    PERFORM  VLPC8010-DISP-ABEND-DB2                    00001880
+                    PERFORM  VLPC8010-ABEND-DB2                         00001890
+           END-EVALUATE.                                                00001900
+      *                                                                 00001910
+      *--------------------*                                            00001920
+       1300-FETCH-VLDCRLOG.                                             00001930
+      *--------------------*                                            00001940
+           EXEC SQL                                                     00001950
+                FETCH  VLDCRLOG                                         00001960
+                 INTO :VRLOG-FECHA                                      00001970
+                    , :VRLOG-HORA                                       00001980
+                    , :VRLOG-NUMTER                                     00001990
+                    , :VRLOG-NUMUSER                                    00002000
+                    , :VRLOG-CODTRAN                                    00002010
+                    , :VRLOG-TABLA                                      00002020
+                    , :VRLOG-OPERACION                                  00002030
+                    , :VRLOG-REGISTRO-LEN                               00002040
+                    , :VRLOG-REGISTRO-TEXT                              00002050
+           END-EXEC                                                     00002060
+      *                                                                *00002070
+           EVALUATE SQLCODE                                             00002080
+               WHEN 0                                                   00002090
+                    ADD  1                       TO  CONT-LEIDO-VLDTRLOG00002100
+               WHEN 100                                                 00002110
+                    MOVE 'SI'                    TO  FIN-FILE-VLDTRLOG  00002120
+               WHEN OTHER                                               00002130
+                    MOVE 'VL7CRCON'              TO  W801-PROGRAMA      00002140
+                    MOVE 'VLDTRLOG'              TO  W801-TABLA         00002150
+                    MOVE 'FETCH  '               TO  W801-ACCION        00002160
+                    MOVE  SPACES                 TO  W801-CLAVE         00002170
+                    MOVE  SQLCODE                TO  W801-SQLCODE       00002180
+                    MOVE  SPACES                 TO  W801-SQLWARN       00002190
+                    MOVE '1300-FETCH-VLDCRLOG  ' TO  W801-PARRAFO       00002200
+                    PERFORM  VLPC8010-DISP-ABEND-DB2                    00002210
+                    PERFORM  VLPC8010-ABEND-DB2                         00002220
+           END-EVALUATE.                                                00002230
+      *                                                                 00002240
+      *------------*                                                    00002250
+       2000-PROCESO.                                                    00002260
+      *------------*                                                    00002270
+           IF SIN-FILTRO-CUENTA                                         00002280
+              PERFORM 2100-IMPRIME-DETALLE                              00002290
+           ELSE                                                         00002300
+              PERFORM 2200-FILTRA-CTA                                   00002310
+           END-IF                                                       00002320
+                                                                        00002330
+           PERFORM 1300-FETCH-VLDCRLOG                                  00002340
+           .                                                            00002350
+      *                                                                 00002360
+      *------------------*                                              00002370
+       2100-IMPRIME-DETALLE.                                            00002380
+      *------------------*                                              00002390
+           MOVE VRLOG-FECHA          TO SAL-FECHA                       00002400
+           MOVE VRLOG-HORA           TO SAL-HORA                        00002410
+           MOVE VRLOG-CODTRAN        TO SAL-CODTRAN                     00002420
+           MOVE VRLOG-NUMUSER        TO SAL-NUMUSER                     00002430
+           MOVE VRLOG-TABLA          TO SAL-TABLA                       00002440
+           MOVE VRLOG-OPERACION      TO SAL-OPERACION                   00002450
+           MOVE ZEROS                TO SAL-CUENTA                      00002460
+           MOVE VRLOG-REGISTRO-TEXT (1:80) TO SAL-REGISTRO-TEXT         00002470
+           MOVE SALIDA-RLOG          TO SAL-RCRLOG                      00002480
+           WRITE SAL-RCRLOG                                             00002490
+           ADD 1 TO REG-IMPRESO                                         00002500
+           .                                                            00002510
+      *                                                                 00002520
+      *------------------*                                              00002530
+       2200-FILTRA-CTA.                                                 00002540
+      *------------------*                                              00002550
+      *    EL HISTORIAL DE VL7CRLOG NO GUARDA LA CUENTA COMO COLUMNA   00002560
+      *    INDEPENDIENTE -- SOLO VA EMBEBIDA DENTRO DE                 00002570
+      *    VRLOG-REGISTRO-TEXT, COMO LA FILA COMPLETA DE LA TABLA      00002580
+      *    AUDITADA. PARA VLDTARC, ESA FILA ES DCLVLDTARC, ASI QUE SE  00002590
+      *    REINTERPRETA EL TEXTO GRABADO CON ESE LAYOUT PARA PODER     00002600
+      *    COMPARAR CONTRA LA CUENTA SOLICITADA.                      00002610
+           IF VRLOG-TABLA = 'VLDTARC'                                   00002620
+              MOVE VRLOG-REGISTRO-TEXT (1:LENGTH OF DCLVLDTARC)         00002630
+                                        TO DCLVLDTARC                   00002640
+              IF VARC-CUENTA = WA-CUENTA-FILTRO                         00002650
+                 MOVE VRLOG-FECHA          TO SAL-FECHA                 00002660
+                 MOVE VRLOG-HORA           TO SAL-HORA                  00002670
+                 MOVE VRLOG-CODTRAN        TO SAL-CODTRAN               00002680
+                 MOVE VRLOG-NUMUSER        TO SAL-NUMUSER               00002690
+                 MOVE VRLOG-TABLA          TO SAL-TABLA                 00002700
+                 MOVE VRLOG-OPERACION      TO SAL-OPERACION             00002710
+                 MOVE VARC-CUENTA          TO SAL-CUENTA                00002720
+                 MOVE VRLOG-REGISTRO-TEXT (1:80) TO SAL-REGISTRO-TEXT   00002730
+                 MOVE SALIDA-RLOG          TO SAL-RCRLOG                00002740
+                 WRITE SAL-RCRLOG                                       00002750
+                 ADD 1 TO REG-IMPRESO                                   00002760
+              ELSE                                                      00002770
+                 ADD 1 TO CONT-DESCARTADO-CTA                           00002780
+              END-IF                                                    00002790
+           ELSE                                                         00002800
+              ADD 1 TO CONT-DESCARTADO-CTA                              00002810
+           END-IF                                                       00002820
+           .                                                            00002830
+      *                                                                *00002840
+      *--------*                                                        00002850
+       3000-FIN.                                                        00002860
+      *--------*                                                        00002870
+           EXEC SQL                                                     00002880
+                CLOSE VLDCRLOG                                          00002890
+           END-EXEC.                                                    00002900
+                                                                        00002910
+           CLOSE S1RCRLOG.                                              00002920
+                                                                        00002930
+           DISPLAY '  RESUMEN VL7CRCON  '.                              00002940
+           DISPLAY 'FILAS VLDTRLOG LEIDAS  : ' CONT-LEIDO-VLDTRLOG.     00002950
+           DISPLAY 'FILAS DESCARTADAS      : ' CONT-DESCARTADO-CTA.     00002960
+           DISPLAY 'FILAS IMPRESAS         : ' REG-IMPRESO.             00002970
+      *                                                                 00002980
+      *-------------*                                                   00002990
+       3000-FIN-EXIT.                                                   00003000
+      *-------------*                                                   00003010
+           EXIT.                                                        00003020
+      *                                                                 00003030
+      *---------*                                                       00003040
+       3001-ERROR.                                                      00003050
+      *---------*                                                       00003060
+           DISPLAY '*******************************************'.       00003070
+           DISPLAY '*             ERROR EN PROCESO             *'.      00003080
+           DISPLAY '*******************************************'.       00003090
+           DISPLAY 'ACCION  : ' WS-ACCION.                              00003100
+           DISPLAY 'PARRAFO : ' WS-PARRAFO.                             00003110
+           MOVE 08 TO RETURN-CODE.                                      00003120
+           STOP RUN.                                                    00003130
