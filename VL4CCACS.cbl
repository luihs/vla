@@ -11,6 +11,15 @@
       *---------- ---------- ---------------- -------------------------*00110058
       *RITM46847  12-1O-2021 LUIS RIVERA H.   CREACION DEL COMPONENTE  *00120058
       *---------- ---------- ---------------- -------------------------*00130058
+      *RITM48841  08-08-2026 LUIS RIVERA H.   CENTAD/SITUAC AHORA SE   *00131058
+      *                                       LEEN POR SYSIN, YA NO    *00132058
+      *                                       ESTAN FIJOS EN 0069/'A' *00133058
+      *---------- ---------- ---------------- -------------------------*00134058
+      *RITM49010  08-08-2026 LUIS RIVERA H.   S1RNEGBL AHORA LLEVA     *00134158
+      *                                       CABECERA CON FECHA Y     *00134258
+      *                                       PROCESO Y TRAILER CON    *00134358
+      *                                       TOTAL DE REG. GRABADOS   *00134458
+      *---------- ---------- ---------------- -------------------------*00134558
       ******************************************************************00140058
        ENVIRONMENT DIVISION.                                            00150058
        CONFIGURATION SECTION.                                           00160058
@@ -80,6 +89,29 @@
            05 SAL-CTAABONO        PIC X(20).                            00790058
            05 FILLER              PIC X(1) VALUE '|'.                   00800058
            05 SAL-CTAVALOR        PIC X(20).                            00810058
+      *RITM49010-INI                                                    00780158
+       01  W-DATE                  PIC 9(6).                            00780258
+       01  FILLER                  REDEFINES W-DATE.                    00780358
+           05 W-ANO                PIC 99.                              00780458
+           05 W-MES                PIC 99.                              00780558
+           05 W-DIA                PIC 99.                              00780658
+       01  W-FECHA-AMD.                                                 00780758
+           05 W-AA-AMD             PIC 9(4).                            00780858
+           05 W-MM-AMD             PIC 9(2).                            00780958
+           05 W-DD-AMD             PIC 9(2).                            00781058
+       01  W-FECHA-AMD-N REDEFINES W-FECHA-AMD PIC 9(8).                00781158
+      * REGISTROS DE CABECERA Y TRAILER DE S1RNEGBL                     00781258
+       01  SALIDA-CAB.                                                  00781358
+           05 CAB-TIPO-REG         PIC X(3) VALUE 'HDR'.                00781458
+           05 FILLER               PIC X(1) VALUE '|'.                  00781558
+           05 CAB-FECHA-PROCESO     PIC 9(8).                           00781658
+           05 FILLER               PIC X(147) VALUE SPACES.             00781758
+       01  SALIDA-TRL.                                                  00781858
+           05 TRL-TIPO-REG         PIC X(3) VALUE 'TRL'.                00781958
+           05 FILLER               PIC X(1) VALUE '|'.                  00782058
+           05 TRL-TOTAL-REGISTROS   PIC 9(10).                          00782158
+           05 FILLER               PIC X(145) VALUE SPACES.             00782258
+      *RITM49010-FIN                                                    00782358
        77  W-PROGRAMA         PIC X(08) VALUE 'VL4C7067'.               00820058
        77  PE9C5201           PIC X(08) VALUE 'PE9C5201'.               00830058
                                                                         00840058
@@ -133,9 +165,19 @@
       *-----------*                                                     01320058
            INITIALIZE W-CONTADORES.                                     01330058
                                                                         01340058
+      *RITM48841-INI                                                   *01341058
+           ACCEPT CENTAD.                                                01342058
+           ACCEPT SITUAC.                                                01343058
+      *RITM48841-FIN                                                   *01344058
+                                                                        01345058
            PERFORM 1100-ABRIR-FICHEROS                                  01350058
               THRU 1100-ABRIR-FICHEROS-EXIT.                            01360058
                                                                         01370058
+      *RITM49010-INI                                                    01372058
+           PERFORM 1200-ESCRIBE-CABECERA                                01374058
+              THRU 1200-ESCRIBE-CABECERA-EXIT.                          01376058
+      *RITM49010-FIN                                                    01378058
+                                                                        01379058
            PERFORM 1300-LEE-VLDTARC.                                    01380058
       *                                                                *01390058
       *----------------*                                                01400058
@@ -166,6 +208,25 @@
       *------------------------*                                        01650058
            EXIT.                                                        01660058
       *                                                                 01670058
+      *RITM49010-INI                                                    01671058
+      *---------------------*                                           01672058
+       1200-ESCRIBE-CABECERA.                                           01673058
+      *---------------------*                                           01674058
+           ACCEPT W-DATE FROM DATE.                                     01675058
+           MOVE   W-DIA            TO W-DD-AMD.                         01676058
+           MOVE   W-MES            TO W-MM-AMD.                         01677058
+           ADD    2000, W-ANO  GIVING W-AA-AMD.                         01678058
+                                                                        01679058
+           MOVE W-FECHA-AMD-N     TO CAB-FECHA-PROCESO                  01680058
+           MOVE SALIDA-CAB        TO SAL-NEG-BOLSA                      01681058
+           WRITE SAL-NEG-BOLSA.                                         01682058
+      *                                                                *01683058
+      *--------------------------*                                      01684058
+       1200-ESCRIBE-CABECERA-EXIT.                                      01685058
+      *--------------------------*                                      01686058
+           EXIT.                                                        01687058
+      *RITM49010-FIN                                                    01688058
+      *                                                                *01689058
       *----------------*                                                01680058
        1300-LEE-VLDTARC.                                                01690058
       *----------------*                                                01700058
@@ -258,6 +319,11 @@
        3000-FIN.                                                        02420058
       *--------*                                                        02430058
       *                                                                *02440058
+      *RITM49010-INI                                                    02441058
+           PERFORM 3002-ESCRIBE-TRAILER                                 02442058
+              THRU 3002-ESCRIBE-TRAILER-EXIT.                           02443058
+      *RITM49010-FIN                                                    02444058
+      *                                                                *02445058
            CLOSE E1VDTARC                                               02450058
                  S1RNEGBL                                               02460058
                                                                         02470058
@@ -279,6 +345,19 @@
            DISPLAY '******************************************'         02630058
            MOVE 08 TO RETURN-CODE                                       02640058
            STOP RUN.                                                    02650058
+      *RITM49010-INI                                                    02651058
+      *------------------------*                                        02652058
+       3002-ESCRIBE-TRAILER.                                            02653058
+      *------------------------*                                        02654058
+           MOVE REG-IMPRESO         TO TRL-TOTAL-REGISTROS              02655058
+           MOVE SALIDA-TRL           TO SAL-NEG-BOLSA                   02656058
+           WRITE SAL-NEG-BOLSA.                                         02657058
+      *                                                                *02658058
+      *-----------------------------*                                   02659058
+       3002-ESCRIBE-TRAILER-EXIT.                                       02660058
+      *-----------------------------*                                   02661058
+           EXIT.                                                        02662058
+      *RITM49010-FIN                                                    02663058
       *-----------------*                                               02660058
       * FIN DE PROGRAMA *                                               02670058
       *-----------------*                                               02680058
