@@ -297,6 +297,11 @@ RTP0       PERFORM 220-RUTINA-PERSONA                                   02530016
 @RTP1         IF LK-PROCESO = 3                                         02970016
 @RTP1            PERFORM 20020-GRABA-SALIDA                             02980016
 @RTP1         END-IF                                                    02990016
+@RTP2 *       SI EL PROCESO ES RANGO DE FECHAS (DESDE / HASTA)         *02995020
+@RTP2         IF LK-PROCESO = 4 AND WSV-FECHA-8-N NOT LESS LK-FECHA-D   02995040
+@RTP2                          AND WSV-FECHA-8-N NOT GREATER LK-FECHA-H 02995060
+@RTP2            PERFORM 20020-GRABA-SALIDA                             02995080
+@RTP2         END-IF                                                    02995090
            END-IF                                                       03000016
                                                                         03010016
            PERFORM 10010-LEER-ENTRADA                                   03020016
