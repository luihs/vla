@@ -9,6 +9,10 @@
 FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090015
       *                                      CONSIDERA FECHAS DE LINKAG*00100015
       *--------- ---------- ---------------- --------------------------*00110015
+      *008855    08-08-2026  LUIS RIVERA H.  SE AGREGA FILTRO POR      *00111015
+      *                                      FECHA DE ENTRADA, IGUAL   *00112015
+      *                                      QUE EN VL4C9FTX           *00113015
+      *--------- ---------- ---------------- --------------------------*00114015
       ******************************************************************00120015
        ENVIRONMENT DIVISION.                                            00130015
        CONFIGURATION SECTION.                                           00140015
@@ -139,6 +143,16 @@ RTP0   01  PE9C5000                PIC X(08) VALUE 'PE9C5000'.          01251016
            02 WSV-FECHA-PRO-M      PIC X(02).                           01380015
            02 WSV-FECHA-PRO-D      PIC X(02).                           01390015
        01  WSN-FECHA-PRO-N REDEFINES WSV-FECHA-PRO PIC 9(08).           01400015
+      *008855-INI                                                      *01401015
+LRH@1  01 WS-FECHA-ENTRADA.                                             01402015
+LRH@1      05 DIA-ENTRADA          PIC X(02).                           01403015
+LRH@1      05 MES-ENTRADA          PIC X(02).                           01404015
+LRH@1      05 ANIO-ENTRADA         PIC X(04).                           01405015
+LRH@1  01 WS-FECHA-PROCESO.                                             01406015
+LRH@1      05 DIA-PROCESO          PIC X(02).                           01407015
+LRH@1      05 MES-PROCESO          PIC X(02).                           01408015
+LRH@1      05 ANIO-PROCESO         PIC X(04).                           01409015
+      *008855-FIN                                                      *01409516
       *                                                                *01410015
        01  WR-NEGLOT.                                                   01420015
            02  WA-TIPNEG             PIC  X(01)    VALUE 'L'.           01430015
@@ -523,7 +537,13 @@ N          EXEC SQL INCLUDE VLGTHIS END-EXEC.                           02510015
       *                                                                 05200015
            PERFORM 10000-INICIO.                                        05210015
       *                                                                 05220015
-           PERFORM 20000-PROCESO UNTIL FS-E1DQ9FTC = '10'.              05230015
+      *008855-INI                                                      *05225015
+LRH@1      IF WS-FECHA-ENTRADA = WS-FECHA-PROCESO                       05226015
+LRH@1         PERFORM 20000-PROCESO UNTIL FS-E1DQ9FTC = '10'            05227015
+LRH@1      ELSE                                                         05228015
+LRH@1         PERFORM 10010-LEER-ENTRADA                                05228515
+LRH@1      END-IF                                                       05228815
+      *008855-FIN                                                      *05229015
       *                                                                 05240015
            PERFORM 30000-FIN.                                           05250015
       *                                                                 05260015
@@ -545,6 +565,11 @@ PAVXX *    MOVE    WSN-FECHA-PRO-N TO WSV-FECHA-DES-N, WSV-FECHA-HAS-N. 05400015
            MOVE  LK-RFECHA-H        TO WSV-FECHA-PRO                    05420015
            MOVE  LK-RFECHA-D        TO WSV-FECHA-DES                    05430015
            MOVE  LK-RFECHA-H        TO WSV-FECHA-HAS                    05440015
+      *008855-INI                                                      *05441015
+LRH@1      MOVE  WSV-FECHA-PRO-D    TO DIA-PROCESO                      05442015
+LRH@1      MOVE  WSV-FECHA-PRO-M    TO MES-PROCESO                      05443015
+LRH@1      MOVE  WSV-FECHA-PRO-A    TO ANIO-PROCESO                     05444015
+      *008855-FIN                                                      *05445015
            MOVE  WSV-FECHA-DES-N    TO WPOL-FECINI, WHAC-FECINI         05450015
            MOVE  WSV-FECHA-HAS-N    TO WPOL-FECFIN, WHAC-FECFIN         05460015
       *                                                                *05470015
@@ -601,6 +626,11 @@ PAVXX *    MOVE    WSN-FECHA-PRO-N TO WSV-FECHA-DES-N, WSV-FECHA-HAS-N. 05400015
                    ADD  1                      TO WSV-LEIDOS            05980015
                    MOVE E01-CTAVAL20 (13:07)   TO WX-CUENTA-ARC7        05990015
                    MOVE WN-CUENTA-ARC7         TO WA-CUENTA-ARC7        06000015
+      *008855-INI                                                      *06001015
+LRH@1              MOVE E01-FECCESE(01:02) TO DIA-ENTRADA               06002015
+LRH@1              MOVE E01-FECCESE(04:02) TO MES-ENTRADA               06003015
+LRH@1              MOVE E01-FECCESE(07:04) TO ANIO-ENTRADA              06004015
+      *008855-FIN                                                      *06005015
               WHEN '10'                                                 06010015
                    CONTINUE                                             06020015
               WHEN OTHER                                                06030015
