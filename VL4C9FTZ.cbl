@@ -9,6 +9,10 @@
 FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090016
       *                                      CONSIDERA FECHAS DE LINKAG*00100016
       *--------- ---------- ---------------- --------------------------*00110016
+      *008855    08-08-2026  LUIS RIVERA H.  SE AGREGA FILTRO POR      *00111016
+      *                                      FECHA DE ENTRADA, IGUAL   *00112016
+      *                                      QUE EN VL4C9FTX           *00113016
+      *--------- ---------- ---------------- --------------------------*00114016
       ******************************************************************00120016
        ENVIRONMENT DIVISION.                                            00130016
        CONFIGURATION SECTION.                                           00140016
@@ -139,6 +143,16 @@ RTP0   01  PE9C5000                PIC X(08) VALUE 'PE9C5000'.          01260016
            02 WSV-FECHA-PRO-M      PIC X(02).                           01390016
            02 WSV-FECHA-PRO-D      PIC X(02).                           01400016
        01  WSN-FECHA-PRO-N REDEFINES WSV-FECHA-PRO PIC 9(08).           01410016
+      *008855-INI                                                      *01411016
+LRH@1  01 WS-FECHA-ENTRADA.                                             01412016
+LRH@1      05 DIA-ENTRADA          PIC X(02).                           01413016
+LRH@1      05 MES-ENTRADA          PIC X(02).                           01414016
+LRH@1      05 ANIO-ENTRADA         PIC X(04).                           01415016
+LRH@1  01 WS-FECHA-PROCESO.                                             01416016
+LRH@1      05 DIA-PROCESO          PIC X(02).                           01417016
+LRH@1      05 MES-PROCESO          PIC X(02).                           01418016
+LRH@1      05 ANIO-PROCESO         PIC X(04).                           01419016
+      *008855-FIN                                                      *01419516
       *                                                                *01420016
        01  WR-NEGLOT.                                                   01430016
            02  WA-TIPNEG             PIC  X(01)    VALUE 'L'.           01440016
@@ -523,7 +537,13 @@ N          EXEC SQL INCLUDE VLGTHIS END-EXEC.                           02540016
       *                                                                 05230016
            PERFORM 10000-INICIO.                                        05240016
       *                                                                 05250016
-           PERFORM 20000-PROCESO UNTIL FS-E1DQ9FTC = '10'.              05260016
+      *008855-INI                                                      *05255016
+LRH@1      IF WS-FECHA-ENTRADA = WS-FECHA-PROCESO                       05256016
+LRH@1         PERFORM 20000-PROCESO UNTIL FS-E1DQ9FTC = '10'             05257016
+LRH@1      ELSE                                                         05258016
+LRH@1         PERFORM 10010-LEER-ENTRADA                                05259016
+LRH@1      END-IF                                                       05259516
+      *008855-FIN                                                      *05259816
       *                                                                 05270016
            PERFORM 30000-FIN.                                           05280016
       *                                                                 05290016
@@ -545,6 +565,11 @@ PAVXX *    MOVE    WSN-FECHA-PRO-N TO WSV-FECHA-DES-N, WSV-FECHA-HAS-N. 05430016
            MOVE  LK-RFECHA-H        TO WSV-FECHA-PRO                    05450016
            MOVE  LK-RFECHA-D        TO WSV-FECHA-DES                    05460016
            MOVE  LK-RFECHA-H        TO WSV-FECHA-HAS                    05470016
+      *008855-INI                                                      *05471016
+LRH@1      MOVE  WSV-FECHA-PRO-D    TO DIA-PROCESO                      05472016
+LRH@1      MOVE  WSV-FECHA-PRO-M    TO MES-PROCESO                      05473016
+LRH@1      MOVE  WSV-FECHA-PRO-A    TO ANIO-PROCESO                     05474016
+      *008855-FIN                                                      *05475016
            MOVE  WSV-FECHA-DES-N    TO WPOL-FECINI, WHAC-FECINI         05480016
            MOVE  WSV-FECHA-HAS-N    TO WPOL-FECFIN, WHAC-FECFIN         05490016
       *                                                                *05500016
@@ -601,6 +626,11 @@ PAVXX *    MOVE    WSN-FECHA-PRO-N TO WSV-FECHA-DES-N, WSV-FECHA-HAS-N. 05430016
                    ADD  1                      TO WSV-LEIDOS            06010016
                    MOVE E01-CTAVAL20 (13:07)   TO WX-CUENTA-ARC7        06020016
                    MOVE WN-CUENTA-ARC7         TO WA-CUENTA-ARC7        06030016
+      *008855-INI                                                      *06031016
+LRH@1              MOVE E01-FECCESE(01:02) TO DIA-ENTRADA               06032016
+LRH@1              MOVE E01-FECCESE(04:02) TO MES-ENTRADA               06033016
+LRH@1              MOVE E01-FECCESE(07:04) TO ANIO-ENTRADA              06034016
+      *008855-FIN                                                      *06035016
               WHEN '10'                                                 06040016
                    CONTINUE                                             06050016
               WHEN OTHER                                                06060016
