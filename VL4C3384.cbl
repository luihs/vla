@@ -37,6 +37,20 @@ JPC@3 *200808113 29-01-2009 JHONNY PINEDO C °PARA ABONO CUENTA REGISTRO*0036005
       *                                      CAMBIAR FECHA VALOR OPS A *00370059
       *                                      FECHA PROCESO MAS 1.      *00380059
       *--------- ---------- ---------------- --------------------------*00390059
+LRH@1 *RITM48412 05-08-2026 LUIS RIVERA H.  °REVERSO CONTABLE MISMO DIA *00390110
+      *                                      (MODO-SYSIN) VIA TABLA DE  *00390120
+      *                                      CUENTAS (S7DQ3384).        *00390130
+      *--------- ---------- ---------------- --------------------------*00390140
+LRH@2 *RITM48460 06-08-2026 LUIS RIVERA H.  °EXCLUYE CUENTAS VIA TABLA  *00390210
+      *                                      S8DQ3384; 269149 QUEDA     *00390220
+      *                                      COMO LITERAL COMENTADO.    *00390230
+      *--------- ---------- ---------------- --------------------------*00390240
+LRH@15*202608099 08-08-2026 LUIS RIVERA H.  °REACTIVAR CONTABLE CONASEV*00391059
+      *                                      (CARGO/ABONO), ANULADO    *00392059
+      *                                      DESDE 200806094; EL       *00393059
+      *                                      ARCHIVO Y LA MONEDA YA    *00394059
+      *                                      QUEDARON RESUELTOS.       *00395059
+      *--------- ---------- ---------------- --------------------------*00396059
       ******************************************************************00400059
        ENVIRONMENT DIVISION.                                            00410059
       *===================*                                             00420059
@@ -76,6 +90,20 @@ JPC@3 *200808113 29-01-2009 JHONNY PINEDO C °PARA ABONO CUENTA REGISTRO*0036005
                                   FILE STATUS   IS FS-S6DQ3384.         00760059
       *200806019-FIN                                                   *00770059
       *                                                                *00780059
+      *RITM48412-INI                                                   *00781059
+LRH@1      SELECT S7DQ3384        ASSIGN        TO UT-S-S7DQ3384        00782059
+LRH@1                             ORGANIZATION  IS SEQUENTIAL           00783059
+LRH@1                             ACCESS MODE   IS SEQUENTIAL           00784059
+LRH@1                             FILE STATUS   IS FS-S7DQ3384.         00785059
+      *RITM48412-FIN                                                   *00786059
+      *                                                                *00787059
+      *RITM48460-INI                                                   *00787159
+LRH@2      SELECT S8DQ3384        ASSIGN        TO UT-S-S8DQ3384        00787259
+LRH@2                             ORGANIZATION  IS SEQUENTIAL           00787359
+LRH@2                             ACCESS MODE   IS SEQUENTIAL           00787459
+LRH@2                             FILE STATUS   IS FS-S8DQ3384.         00787559
+      *RITM48460-FIN                                                   *00787659
+      *                                                                *00787759
        DATA DIVISION.                                                   00790059
       *=============*                                                   00800059
        FILE SECTION.                                                    00810059
@@ -112,7 +140,26 @@ JPC@3 *200808113 29-01-2009 JHONNY PINEDO C °PARA ABONO CUENTA REGISTRO*0036005
        01  CONASEV-ABONO   PIC X(0128).                                 01120059
       *200806019-FIN                                                   *01130059
       *                                                                *01140059
-      *-----------------------*                                        *01150059
+      *RITM48412-INI                                                   *01141059
+      *LISTA DE REFERENCIAS A REVERTIR (MODO REVERSA)                  *01142059
+LRH@1  FD  S7DQ3384                                                     01143059
+LRH@1      RECORDING MODE  IS F                                         01144059
+LRH@1      LABEL   RECORDS IS STANDARD.                                 01145059
+LRH@1  01  REGISTRO-REVERSA.                                            01146059
+LRH@1      02  REV-CUENTA          PIC 9(07).                           01147059
+LRH@1      02  FILLER              PIC X(73).                           01148059
+      *RITM48412-FIN                                                   *01149059
+      *RITM48460-INI                                                   *01150059
+      *LISTA DE CUENTAS EXCEPTUADAS DE CARGO/ABONO (CONTROL)           *01150159
+LRH@2  FD  S8DQ3384                                                     01150259
+LRH@2      RECORDING MODE  IS F                                         01150359
+LRH@2      LABEL   RECORDS IS STANDARD.                                 01150459
+LRH@2  01  REGISTRO-EXCLUIDA.                                           01150559
+LRH@2      02  EXC-CUENTA          PIC 9(07).                           01150659
+LRH@2      02  FILLER              PIC X(73).                           01150759
+      *RITM48460-FIN                                                   *01150859
+      *                                                                *01150059
+      *-----------------------*                                        *01150159
        WORKING-STORAGE SECTION.                                         01160059
       *-----------------------*                                        *01170059
        77  W-PROGRAMA             PIC  X(08)       VALUE 'VL4C3384'.    01180059
@@ -123,6 +170,14 @@ JPC@3 *200808113 29-01-2009 JHONNY PINEDO C °PARA ABONO CUENTA REGISTRO*0036005
       *                                                                *01230059
        77  SW-FIN-VLDTARC         PIC  X(02)       VALUE 'NO'.          01240059
            88 FIN-VLDTARC                          VALUE 'SI'.          01250059
+      *RITM48412-INI                                                   *01251059
+LRH@1  77  SW-FIN-S7DQ3384        PIC  X(02)       VALUE 'NO'.          01252059
+LRH@1      88 FIN-S7DQ3384                         VALUE 'SI'.          01253059
+      *RITM48412-FIN                                                   *01254059
+      *RITM48460-INI                                                   *01254159
+LRH@2  77  SW-FIN-S8DQ3384        PIC  X(02)       VALUE 'NO'.          01254259
+LRH@2      88 FIN-S8DQ3384                         VALUE 'SI'.          01254359
+      *RITM48460-FIN                                                   *01254459
       *                                                                *01260059
       *200804248-INI                                                   *01270059
        01  W-LIMITE-AUT             PIC  X(08)   VALUE SPACES.          01280059
@@ -166,6 +221,34 @@ JPC@3 *200808113 29-01-2009 JHONNY PINEDO C °PARA ABONO CUENTA REGISTRO*0036005
            02  SS-SYS             PIC  9(02).                           01660059
            02  AA-SYS             PIC  9(02).                           01670059
       *                                                                 01680059
+      *RITM48412-INI                                                   *01671059
+      *MODO-SYSIN : 'N' PROCESO NORMAL (POR DEFECTO SI VIENE EN BLANCO)*01671159
+      *             'R' PROCESO REVERSA (CARGO/ABONO INVERTIDOS)       *01671259
+LRH@1  01  MODO-SYSIN              PIC  X(01)      VALUE 'N'.           01671359
+LRH@1      88 MODO-NORMAL                          VALUE 'N' SPACE.     01671459
+LRH@1      88 MODO-REVERSA                         VALUE 'R'.           01671559
+      *                                                                 01671659
+LRH@1  01  WA-NUM-REVERSA           PIC  9(05)      VALUE ZEROS.        01671759
+LRH@1  01  IX-REVERSA               PIC  9(05)      VALUE ZEROS.        01671859
+LRH@1  01  SW-ENCONTRO-REVERSA      PIC  X(02)      VALUE 'NO'.         01671959
+LRH@1      88 ENCONTRO-REVERSA                      VALUE 'SI'.         01672059
+LRH@1  01  TABLA-REVERSA.                                               01672159
+LRH@1      02  CUENTA-REVERSA OCCURS 500 TIMES                          01672259
+LRH@1                         PIC 9(07)             VALUE ZEROS.        01672359
+      *RITM48412-FIN                                                   *01672459
+      *RITM48460-INI                                                   *01672559
+      *LISTA DE CUENTAS EXCEPTUADAS DE CARGO/ABONO (SALDO CORREGIDO    *01672659
+      *MANUALMENTE), CARGADA DESDE S8DQ3384 EN LUGAR DE UN LITERAL     *01672759
+      *FIJO EN EL PROGRAMA.                                           *0167285 *
+LRH@2  01  WA-NUM-EXCLUIDAS         PIC  9(05)      VALUE ZEROS.        01672959
+LRH@2  01  IX-EXCLUIDA              PIC  9(05)      VALUE ZEROS.        01673059
+LRH@2  01  SW-ENCONTRO-EXCLUIDA     PIC  X(02)      VALUE 'NO'.         01673159
+LRH@2      88 ENCONTRO-EXCLUIDA                     VALUE 'SI'.         01673259
+LRH@2  01  TABLA-CUENTAS-EXCLUIDAS.                                     01673359
+LRH@2      02  CUENTA-EXCLUIDA OCCURS 500 TIMES                         01673459
+LRH@2                          PIC 9(07)            VALUE ZEROS.        01673559
+      *RITM48460-FIN                                                   *01673659
+      *                                                                 01672559
        01  FECHA-MAS1.                                                  01690059
            02  ANO-MAS1           PIC 9(04).                            01700059
            02  MM-MAS1            PIC 9(02).                            01710059
@@ -243,6 +326,12 @@ JPC@3 *200808113-FIN                                                    01890059
            03 FS-S5DQ3384         PIC  X(02)    VALUE '00'.             02430059
            03 FS-S6DQ3384         PIC  X(02)    VALUE '00'.             02440059
       *200806019-FIN                                                    02450059
+      *RITM48412-INI                                                   *02451059
+LRH@1      03 FS-S7DQ3384         PIC  X(02)    VALUE '00'.             02452059
+      *RITM48412-FIN                                                   *02453059
+      *RITM48460-INI                                                   *02453159
+LRH@2      03 FS-S8DQ3384         PIC  X(02)    VALUE '00'.             02453259
+      *RITM48460-FIN                                                   *02453359
       *                                                                 02460059
       ******************************************************************02470059
       ***       COPYS DE ERRORES                                     ***02480059
@@ -305,6 +394,10 @@ JPC@3 *200808113-FIN                                                    01890059
       *                                                                *03050059
            ACCEPT FECHA-SYSIN.                                          03060059
       *                                                                *03070059
+      *RITM48412-INI                                                   *03071059
+LRH@1      ACCEPT MODO-SYSIN.                                           03072059
+      *RITM48412-FIN                                                   *03073059
+      *                                                                *03074059
            ACCEPT WA-HORA FROM  TIME.                                   03080059
       *                                                                *03090059
            MOVE SS-SYS     TO   WA-FECPRO-S, WA-HOYAMD-S                03100059
@@ -394,6 +487,16 @@ JPC@3 *200808113-FIN                                                    01890059
            END-IF.                                                      03940059
       *200806019-FIN                                                  * 03950059
       *                                                                *03960059
+      *RITM48412-INI                                                   *03961059
+LRH@1      IF MODO-REVERSA                                              03962059
+LRH@1         PERFORM 248-CARGA-REVERSA                                 03963059
+LRH@1      END-IF.                                                      03964059
+      *RITM48412-FIN                                                   *03965059
+      *                                                                *03966059
+      *RITM48460-INI                                                   *03966159
+LRH@2      PERFORM 253-CARGA-CUENTAS-EXCLUIDAS.                         03966259
+      *RITM48460-FIN                                                   *03966359
+      *                                                                *03966459
            PERFORM 400-DIA-SIGUIENTE.                                   03970059
       *                                                                *03980059
            PERFORM 240-SELECT-VLDTXBO.                                  03990059
@@ -414,6 +517,16 @@ JPC@3 *200808113-FIN                                                    01890059
            MOVE VARC-FILLER (11:10) TO  MDC-CUENTA.                     04140059
            PERFORM 250-CALL-BG9CMDC0.                                   04150059
       *                                                                *04160059
+      *RITM48412-INI                                                   *04161059
+LRH@1      IF MODO-REVERSA                                              04162059
+LRH@1         PERFORM 246-BUSCA-REVERSA                                 04163059
+LRH@1         IF ENCONTRO-REVERSA                                       04164059
+LRH@1            PERFORM 260-REGISTRO-ABONO-NEG                         04165059
+LRH@1            PERFORM 270-REGISTRO-CARGO-NEG                         04166059
+LRH@1            PERFORM 280-CONTABLE-ABONO-NEG                         04167059
+LRH@1            PERFORM 290-CONTABLE-CARGO-NEG                         04168059
+LRH@1         END-IF                                                    04169059
+LRH@1      ELSE                                                         04170159
       *200807002-INI                                                    04170059
       *    IF MDC-SALDO-DISPUE > ZEROS                                  04180059
            IF MDC-SALDO-DISPON > ZEROS                                  04190059
@@ -422,10 +535,10 @@ JPC@3 *200808113-FIN                                                    01890059
               PERFORM 270-REGISTRO-ABONO                                04220059
               PERFORM 280-CONTABLE-CARGO                                04230059
               PERFORM 290-CONTABLE-ABONO                                04240059
-      *200806094-INI                                                    04250059
-      *       PERFORM 295-CONASEV-CARGO                                 04260059
-      *       PERFORM 297-CONASEV-ABONO                                 04270059
-      *200806094-FIN                                                    04280059
+      *RITM49016-INI                                                    04250059
+LRH@15        PERFORM 295-CONASEV-CARGO                                 04260059
+LRH@15        PERFORM 297-CONASEV-ABONO                                 04270059
+      *RITM49016-FIN                                                    04280059
       *200804248-INI                                                    04290059
            ELSE                                                         04300059
               IF MDC-SALDO-DISPON < ZEROS                               04310059
@@ -435,7 +548,9 @@ JPC@3 *200808113-FIN                                                    01890059
                  PERFORM 290-CONTABLE-CARGO-NEG                         04350059
               END-IF                                                    04360059
       *200804248-FIN                                                    04370059
+LRH@1      END-IF                                                       04371059
            END-IF.                                                      04380059
+      *RITM48412-FIN                                                   *04381059
       *                                                                *04390059
            PERFORM 220-FETCH-VLDCARC.                                   04400059
       *                                                                *04410059
@@ -639,6 +754,131 @@ JPC@3 *200808113-FIN                                                    01890059
                     PERFORM  VLPC8010-ABEND-DB2                         06390059
            END-EVALUATE.                                                06400059
       *                                                                *06410059
+      *RITM48412-INI                                                   *06411059
+      *   *------------------*                                        *06412059
+LRH@1  246-BUSCA-REVERSA.                                               06413059
+      *   *------------------*                                        *06414059
+      *   BUSCA LA CUENTA ACTUAL EN LA LISTA DE REVERSA CARGADA EN     *06415059
+      *   248-CARGA-REVERSA.                                          *06416059
+      *                                                                *06417059
+LRH@1      MOVE 'NO'                        TO  SW-ENCONTRO-REVERSA     06418059
+LRH@1      MOVE ZEROS                       TO  IX-REVERSA              06419059
+      *                                                                *06419159
+LRH@1      PERFORM 247-COMPARA-REVERSA                                  06419259
+LRH@1         UNTIL IX-REVERSA NOT LESS WA-NUM-REVERSA                  06419359
+LRH@1                              OR ENCONTRO-REVERSA.                 06419459
+      *                                                                *06419559
+      *   *------------------*                                        *06419659
+LRH@1  247-COMPARA-REVERSA.                                             06419759
+      *   *------------------*                                        *06419859
+      *                                                                *06419959
+LRH@1      ADD  1                           TO  IX-REVERSA              06420159
+LRH@1      IF CUENTA-REVERSA (IX-REVERSA) = VARC-CUENTA                 06420259
+LRH@1         MOVE 'SI'                     TO  SW-ENCONTRO-REVERSA     06420359
+LRH@1      END-IF.                                                      06420459
+      *                                                                *06420559
+      *   *------------------*                                        *06420659
+LRH@1  248-CARGA-REVERSA.                                               06420759
+      *   *------------------*                                        *06420859
+      *   ABRE Y CARGA EL LISTADO DE CUENTAS A REVERTIR EN TABLA-REVERSA06420959
+      *                                                                *06421059
+LRH@1      OPEN INPUT S7DQ3384.                                         06421159
+LRH@1      IF FS-S7DQ3384 NOT = '00'                                    06421259
+LRH@1         MOVE  'S7DQ3384'              TO  W802-FICHERO            06421359
+LRH@1         MOVE  FS-S7DQ3384             TO  W802-STATUS             06421459
+LRH@1         MOVE  'VL4C3384'              TO  W802-PROGRAMA           06421559
+LRH@1         MOVE  'OPEN'                  TO  W802-ACCION             06421659
+LRH@1         MOVE  SPACES                  TO  W802-CLAVE              06421759
+LRH@1         MOVE  ZEROS                   TO  W802-ABEND              06421859
+LRH@1         MOVE  '248-CARGA-REVERSA '    TO  W802-PARRAFO            06421959
+LRH@1         PERFORM VLPC8020-DISP-ABEND-FICH                          06422059
+LRH@1         PERFORM VLPC8020-ABEND-FICH                               06422159
+LRH@1      END-IF.                                                      06422259
+      *                                                                *06422359
+LRH@1      READ S7DQ3384                                                06422459
+LRH@1         AT END MOVE 'SI' TO SW-FIN-S7DQ3384                       06422559
+LRH@1      END-READ.                                                    06422659
+      *                                                                *06422759
+LRH@1      PERFORM 249-ACUMULA-REVERSA                                  06422859
+LRH@1         UNTIL FIN-S7DQ3384 OR WA-NUM-REVERSA NOT LESS 500.        06422959
+      *                                                                *06423059
+LRH@1      CLOSE S7DQ3384.                                              06423159
+      *                                                                *06423259
+      *   *------------------*                                        *06423359
+LRH@1  249-ACUMULA-REVERSA.                                             06423459
+      *   *------------------*                                        *06423559
+      *                                                                *06423659
+LRH@1      ADD  1                           TO  WA-NUM-REVERSA          06423759
+LRH@1      MOVE REV-CUENTA TO CUENTA-REVERSA (WA-NUM-REVERSA).          06423859
+      *                                                                *06423959
+LRH@1      READ S7DQ3384                                                06424059
+LRH@1         AT END MOVE 'SI' TO SW-FIN-S7DQ3384                       06424159
+LRH@1      END-READ.                                                    06424259
+      *RITM48412-FIN                                                   *06424359
+      *                                                                *06424459
+      *RITM48460-INI                                                   *06424559
+      *   *------------------*                                        *06424659 
+LRH@2  251-BUSCA-CUENTA-EXCLUIDA.                                       06424759
+      *   *------------------*                                        *06424859 
+      *   BUSCA LA CUENTA ACTUAL EN LA LISTA DE CUENTAS EXCEPTUADAS DE  *0642495
+      *   CARGO/ABONO CARGADA EN 253-CARGA-CUENTAS-EXCLUIDAS.          *06425059
+      *                                                                *06425159
+LRH@2      MOVE 'NO'                        TO  SW-ENCONTRO-EXCLUIDA    06425259
+LRH@2      MOVE ZEROS                       TO  IX-EXCLUIDA             06425359
+      *                                                                *06425459
+LRH@2      PERFORM 252-COMPARA-CUENTA-EXCLUIDA                          06425559
+LRH@2         UNTIL IX-EXCLUIDA NOT LESS WA-NUM-EXCLUIDAS               06425659
+LRH@2                              OR ENCONTRO-EXCLUIDA.                06425759
+      *                                                                *06425859
+      *   *------------------*                                        *06425959 
+LRH@2  252-COMPARA-CUENTA-EXCLUIDA.                                     06426059
+      *   *------------------*                                        *06426159 
+      *                                                                *06426259
+LRH@2      ADD  1                           TO  IX-EXCLUIDA             06426359
+LRH@2      IF CUENTA-EXCLUIDA (IX-EXCLUIDA) = VARC-CUENTA               06426459
+LRH@2         MOVE 'SI'                     TO  SW-ENCONTRO-EXCLUIDA    06426559
+LRH@2      END-IF.                                                      06426659
+      *                                                                *06426759
+      *   *------------------*                                        *06426859 
+LRH@2  253-CARGA-CUENTAS-EXCLUIDAS.                                     06426959
+      *   *------------------*                                        *06427059 
+      *   ABRE Y CARGA EL LISTADO DE CUENTAS EXCEPTUADAS DE CARGO/ABONO*06427159
+      *   (SALDO CORREGIDO MANUALMENTE) EN TABLA-CUENTAS-EXCLUIDAS.    *06427259
+      *                                                                *06427359
+LRH@2      OPEN INPUT S8DQ3384.                                         06427459
+LRH@2      IF FS-S8DQ3384 NOT = '00'                                    06427559
+LRH@2         MOVE  'S8DQ3384'              TO  W802-FICHERO            06427659
+LRH@2         MOVE  FS-S8DQ3384             TO  W802-STATUS             06427759
+LRH@2         MOVE  'VL4C3384'              TO  W802-PROGRAMA           06427859
+LRH@2         MOVE  'OPEN'                  TO  W802-ACCION             06427959
+LRH@2         MOVE  SPACES                  TO  W802-CLAVE              06428059
+LRH@2         MOVE  ZEROS                   TO  W802-ABEND              06428159
+LRH@2         MOVE  '253-CARGA-EXCLUID '    TO  W802-PARRAFO            06428259
+LRH@2         PERFORM VLPC8020-DISP-ABEND-FICH                          06428359
+LRH@2         PERFORM VLPC8020-ABEND-FICH                               06428459
+LRH@2      END-IF.                                                      06428559
+      *                                                                *06428659
+LRH@2      READ S8DQ3384                                                06428759
+LRH@2         AT END MOVE 'SI' TO SW-FIN-S8DQ3384                       06428859
+LRH@2      END-READ.                                                    06428959
+      *                                                                *06429059
+LRH@2      PERFORM 254-ACUMULA-CUENTA-EXCLUIDA                          06429159
+LRH@2         UNTIL FIN-S8DQ3384 OR WA-NUM-EXCLUIDAS NOT LESS 500.      06429259
+      *                                                                *06429359
+LRH@2      CLOSE S8DQ3384.                                              06429459
+      *                                                                *06429559
+      *   *------------------*                                        *06429659 
+LRH@2  254-ACUMULA-CUENTA-EXCLUIDA.                                     06429759
+      *   *------------------*                                        *06429859 
+      *                                                                *06429959
+LRH@2      ADD  1                           TO  WA-NUM-EXCLUIDAS        06430059
+LRH@2      MOVE EXC-CUENTA TO CUENTA-EXCLUIDA (WA-NUM-EXCLUIDAS).       06430159
+      *                                                                *06430259
+LRH@2      READ S8DQ3384                                                06430359
+LRH@2         AT END MOVE 'SI' TO SW-FIN-S8DQ3384                       06430459
+LRH@2      END-READ.                                                    06430559
+      *RITM48460-FIN                                                   *06430659
+      *                                                                *06430759
       *   *-------------*                                               06420059
        250-CALL-BG9CMDC0.                                               06430059
       *   *-------------*                                               06440059
@@ -856,6 +1096,14 @@ JPC@3      MOVE WA-FEMAS1               TO MIR-FECHA-VALOR.             08460059
            ELSE                                                         08560059
               WRITE REGISTRO-ABONO FROM REGISTRO-BGECOPS                08570059
            END-IF.                                                      08580059
+      *RITM48460-INI                                                   *08541159
+LRH@2      PERFORM 251-BUSCA-CUENTA-EXCLUIDA                            08541259
+LRH@2      IF ENCONTRO-EXCLUIDA                                         08541359
+LRH@2         MOVE '00'                 TO FS-S2DQ3384                  08541459
+LRH@2      ELSE                                                         08541559
+LRH@2         WRITE REGISTRO-ABONO FROM REGISTRO-BGECOPS                08541659
+LRH@2      END-IF.                                                      08541759
+      *RITM48460-FIN                                                   *08541759
       *200807002-FIN                                                    08590059
       *                                                                *08600059
            EVALUATE FS-S2DQ3384                                         08610059
@@ -937,6 +1185,14 @@ JPC@3      MOVE WA-FEMAS1               TO MIR-FECHA-VALOR.             09270059
            ELSE                                                         09370059
               WRITE REGISTRO-ABONO FROM REGISTRO-BGECOPS                09380059
            END-IF.                                                      09390059
+      *RITM48460-INI                                                   *09351159
+LRH@2      PERFORM 251-BUSCA-CUENTA-EXCLUIDA                            09351259
+LRH@2      IF ENCONTRO-EXCLUIDA                                         09351359
+LRH@2         MOVE '00'                 TO FS-S2DQ3384                  09351459
+LRH@2      ELSE                                                         09351559
+LRH@2         WRITE REGISTRO-ABONO FROM REGISTRO-BGECOPS                09351659
+LRH@2      END-IF.                                                      09351759
+      *RITM48460-FIN                                                   *09351759
       *200807002-FIN                                                    09400059
       *                                                                *09410059
            EVALUATE FS-S1DQ3384                                         09420059
@@ -1119,6 +1375,14 @@ JPC@1         MOVE MDC-SALDO-DISPON   TO E040-IMPHDIV                   11020059
            ELSE                                                         11190059
               WRITE CONTABLE-ABONO FROM HAEC040                         11200059
            END-IF.                                                      11210059
+      *RITM48460-INI                                                   *11171159
+LRH@2      PERFORM 251-BUSCA-CUENTA-EXCLUIDA                            11171259
+LRH@2      IF ENCONTRO-EXCLUIDA                                         11171359
+LRH@2         MOVE '00'                 TO FS-S4DQ3384                  11171459
+LRH@2      ELSE                                                         11171559
+LRH@2         WRITE CONTABLE-ABONO FROM HAEC040                         11171659
+LRH@2      END-IF.                                                      11171759
+      *RITM48460-FIN                                                   *11171759
       *200807002-FIN                                                    11220059
       *                                                                *11230059
            IF FS-S4DQ3384 NOT = '00'                                    11240059
@@ -1182,6 +1446,14 @@ JPC@1         MOVE MDC-SALDO-DISPON   TO E040-IMPDDIV                   11640059
            ELSE                                                         11820059
               WRITE CONTABLE-ABONO FROM HAEC040                         11830059
            END-IF.                                                      11840059
+      *RITM48460-INI                                                   *11801159
+LRH@2      PERFORM 251-BUSCA-CUENTA-EXCLUIDA                            11801259
+LRH@2      IF ENCONTRO-EXCLUIDA                                         11801359
+LRH@2         MOVE '00'                 TO FS-S4DQ3384                  11801459
+LRH@2      ELSE                                                         11801559
+LRH@2         WRITE CONTABLE-ABONO FROM HAEC040                         11801659
+LRH@2      END-IF.                                                      11801759
+      *RITM48460-FIN                                                   *11801759
       *200807002-FIN                                                    11850059
            IF FS-S4DQ3384 NOT = '00'                                    11860059
               MOVE  'S3DQ3384'           TO  W802-FICHERO               11870059
