@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID.    VL4CCOMH.                                         00000020
+       AUTHOR.        BBVA.                                             00000030
+      ******************************************************************00000040
+      * SISTEMA : VALORES                                              *00000050
+      * FUNCION : HISTORICO DE TRAMOS DE COMISION POR CUENTA (VLDTCOM) *00000060
+      * FECHA   : 08-08-2026                                           *00000070
+      ******************************************************************00000080
+      ******************************************************************00000090
+      *PETIT/ SA  FECHA-MOD. PROGRAMADOR      DESCRIPCION              *00000100
+      *---------- ---------- ---------------- -------------------------*00000110
+      *RITM47211  08-08-2026 J. MENDOZA V.    CREACION DEL COMPONENTE  *00000120
+      *---------- ---------- ---------------- -------------------------*00000130
+      ******************************************************************00000140
+       ENVIRONMENT DIVISION.                                            00000150
+       CONFIGURATION SECTION.                                           00000160
+       SPECIAL-NAMES.                                                   00000170
+       INPUT-OUTPUT SECTION.                                            00000180
+       FILE-CONTROL.                                                    00000190
+                                                                        00000200
+           SELECT E1CTACOM  ASSIGN       TO E1CTACOM                    00000210
+                            FILE STATUS  IS FS-CTACOM.                  00000220
+                                                                        00000230
+           SELECT E2VDTCOM  ASSIGN       TO E2VDTCOM                    00000240
+                            FILE STATUS  IS FS-VLDTCOM.                 00000250
+                                                                        00000260
+           SELECT S1RCOMH   ASSIGN       TO S1RCOMH                     00000270
+                            FILE STATUS  IS FS-SRCOMH.                  00000280
+       DATA DIVISION.                                                   00000290
+       FILE SECTION.                                                    00000300
+      *                                                                *00000310
+       FD  E1CTACOM                                                     00000320
+           RECORDING MODE  IS  F                                        00000330
+           LABEL  RECORDS  IS  STANDARD                                 00000340
+           DATA RECORD     IS  REG-CTACOM.                              00000350
+         01  REG-CTACOM.                                                00000360
+             05 REG-CTACOM-CUENTA  PIC 9(07).                           00000370
+             05 FILLER             PIC X(73).                           00000380
+      *                                                                *00000390
+       FD  E2VDTCOM                                                     00000400
+           RECORDING MODE  IS  F                                        00000410
+           LABEL  RECORDS  IS  STANDARD                                 00000420
+           DATA RECORD     IS  REG-VLDTCOM.                             00000430
+         01  REG-VLDTCOM           PIC X(124).                          00000440
+      *                                                                *00000450
+       FD  S1RCOMH                                                      00000460
+           RECORDING MODE  IS  F                                        00000470
+           LABEL  RECORDS  IS  STANDARD                                 00000480
+           DATA   RECORD   IS  SAL-RCOMH.                               00000490
+         01 SAL-RCOMH              PIC X(140).                          00000500
+      *                                                                 00000510
+      ******************************************************************00000520
+      **       W O R K I N G - S T O R A G E      S E C T I O N       **00000530
+      ******************************************************************00000540
+       WORKING-STORAGE SECTION.                                         00000550
+      *************************                                         00000560
+      * DCLGEN DE LA TABLA VLDTCOM (LAYOUT COMPARTIDO CON VL4CECPA)     00000570
+          COPY VLCPTCOM.                                                00000580
+      *                                                                 00000590
+       01  SALIDA-COMP.                                                 00000600
+           05 SAL-CUENTA           PIC 9(07).                           00000610
+           05 FILLER               PIC X(1) VALUE '|'.                  00000620
+           05 SAL-SITUAC           PIC X(1).                            00000630
+           05 FILLER               PIC X(1) VALUE '|'.                  00000640
+           05 SAL-CLACONT          PIC 9(02).                           00000650
+           05 FILLER               PIC X(1) VALUE '|'.                  00000660
+           05 SAL-TIPTAR           PIC X(1).                            00000670
+           05 FILLER               PIC X(1) VALUE '|'.                  00000680
+           05 SAL-DINIVAL          PIC X(10).                           00000690
+           05 FILLER               PIC X(1) VALUE '|'.                  00000700
+           05 SAL-DFINVAL          PIC X(10).                           00000710
+           05 FILLER               PIC X(1) VALUE '|'.                  00000720
+           05 SAL-CORRE-FIJO       PIC 9(12)V9(2) VALUE ZEROES.         00000730
+           05 FILLER               PIC X(1) VALUE '|'.                  00000740
+           05 SAL-CORRE-PORCEN     PIC 9(02)V9(6) VALUE ZEROES.         00000750
+           05 FILLER               PIC X(1) VALUE '|'.                  00000760
+           05 SAL-CORRE-MINIMO     PIC 9(12)V9(2) VALUE ZEROES.         00000770
+           05 FILLER               PIC X(1) VALUE '|'.                  00000780
+           05 SAL-CORRE-MAXIMO     PIC 9(12)V9(2) VALUE ZEROES.         00000790
+           05 FILLER               PIC X(1) VALUE '|'.                  00000800
+           05 SAL-CTERMIN          PIC X(4).                            00000810
+           05 FILLER               PIC X(1) VALUE '|'.                  00000820
+           05 SAL-DCRIACAO         PIC X(26).                           00000830
+           05 FILLER               PIC X(1) VALUE '|'.                  00000840
+           05 SAL-CUSRCRI          PIC X(7).                            00000850
+           05 FILLER               PIC X(1) VALUE '|'.                  00000860
+           05 SAL-DMODIF           PIC X(26).                           00000870
+           05 FILLER               PIC X(1) VALUE '|'.                  00000880
+           05 SAL-CUSRMOD          PIC X(7).                            00000890
+           05 FILLER               PIC X(8) VALUE SPACES.               00000900
+      *                                                                 00000910
+       01  SALIDA-SIN-HISTORIA.                                         00000920
+           05 SSH-CUENTA           PIC 9(07).                           00000930
+           05 FILLER               PIC X(1) VALUE '|'.                  00000940
+           05 SSH-MOTIVO           PIC X(30) VALUE                      00000950
+                          'CUENTA SIN HISTORIA EN VLDTCOM'.             00000960
+           05 FILLER               PIC X(102) VALUE SPACES.             00000970
+      * VARIABLES PARA CONTROL DE ERRORES                               00000980
+       01 WS-ERROR.                                                     00000990
+          05 WS-ACCION             PIC X(22).                           00001000
+          05 WS-PARRAFO            PIC X(19).                           00001010
+      * VARIABLES CONTROL DE ARCHIVOS                                   00001020
+       01 WS-CTRL-ARCHIVOS.                                             00001030
+          05 FS-CTACOM             PIC X(02) VALUE '00'.                00001040
+             88 E1CTACOM-OK                  VALUE '00'.                00001050
+             88 E1CTACOM-NOK                 VALUE '10'.                00001060
+          05 FS-VLDTCOM            PIC X(02) VALUE '00'.                00001070
+             88 E2VDTCOM-OK                  VALUE '00'.                00001080
+             88 E2VDTCOM-NOK                 VALUE '10'.                00001090
+          05 FS-SRCOMH             PIC X(02) VALUE '00'.                00001100
+             88 S1RCOMH-OK                   VALUE '00'.                00001110
+             88 S1RCOMH-NOK                  VALUE '10'.                00001120
+          05 FIN-FILE-CTACOM       PIC X(02).                           00001130
+             88 FIN-CTACOM                    VALUE '00'.               00001140
+             88 FIN-NO-CTACOM                 VALUE '10'.               00001150
+          05 FIN-FILE-VLDTCOM      PIC X(02).                           00001160
+             88 FIN-VLDTCOM                   VALUE '00'.               00001170
+             88 FIN-NO-VLDTCOM                VALUE '10'.               00001180
+      * LLAVES                                                          00001190
+       01 WS-KEYS-1.                                                    00001200
+          05 KEY-CTACOM            PIC 9(07).                           00001210
+          05 KEY-VLDTCOM           PIC 9(07).                           00001220
+      * INDICADOR DE CUENTA SOLICITADA CON AL MENOS UNA FILA ENCONTRADA 00001230
+       01 WS-INDICADORES.                                               00001240
+          05 IND-CTA-CON-HISTORIA  PIC X(01) VALUE 'N'.                 00001250
+             88 CTA-CON-HISTORIA           VALUE 'S'.                   00001260
+             88 CTA-SIN-HISTORIA           VALUE 'N'.                   00001270
+       01 W-CONTADORES.                                                 00001280
+          05 CONT-LEIDO-CTACOM     PIC 9(10) VALUE ZEROES.              00001290
+          05 CONT-LEIDO-VLDTCOM    PIC 9(10) VALUE ZEROES.              00001300
+          05 CONT-CTAS-SIN-HIST    PIC 9(10) VALUE ZEROES.              00001310
+          05 REG-IMPRESO           PIC 9(10) VALUE ZEROES.              00001320
+      *                                                                 00001330
+       PROCEDURE DIVISION.                                              00001340
+      *                                                                 00001350
+           PERFORM 1000-INICIO                                          00001360
+              THRU 1000-INICIO-EXIT.                                    00001370
+                                                                        00001380
+           PERFORM 2000-PROCESO                                         00001390
+              UNTIL FIN-CTACOM.                                         00001400
+                                                                        00001410
+           PERFORM 3000-FIN                                             00001420
+              THRU 3000-FIN-EXIT.                                       00001430
+                                                                        00001440
+           STOP RUN.                                                    00001450
+      *                                                                *00001460
+      *-----------*                                                     00001470
+       1000-INICIO.                                                     00001480
+      *-----------*                                                     00001490
+           INITIALIZE W-CONTADORES.                                     00001500
+                                                                        00001510
+           PERFORM 1100-ABRIR-FICHEROS                                  00001520
+              THRU 1100-ABRIR-FICHEROS-EXIT.                            00001530
+                                                                        00001540
+           PERFORM 1200-LEE-CTACOM.                                     00001550
+                                                                        00001560
+           PERFORM 1300-LEE-VLDTCOM.                                    00001570
+      *                                                                *00001580
+      *----------------*                                                00001590
+       1000-INICIO-EXIT.                                                00001600
+      *----------------*                                                00001610
+           EXIT.                                                        00001620
+      *                                                                 00001630
+      *-------------------*                                             00001640
+       1100-ABRIR-FICHEROS.                                             00001650
+      *-------------------*                                             00001660
+           OPEN INPUT E1CTACOM.                                         00001670
+           IF NOT E1CTACOM-OK                                           00001680
+              MOVE 'OPEN FICHERO E1CTACOM' TO WS-ACCION                 00001690
+              MOVE '1100-ABRIR-FICHEROS'   TO WS-PARRAFO                00001700
+              PERFORM 3001-ERROR                                        00001710
+           END-IF                                                       00001720
+      *                                                                 00001730
+           OPEN INPUT E2VDTCOM.                                         00001740
+           IF NOT E2VDTCOM-OK                                           00001750
+              MOVE 'OPEN FICHERO E2VDTCOM' TO WS-ACCION                 00001760
+              MOVE '1100-ABRIR-FICHEROS'   TO WS-PARRAFO                00001770
+              PERFORM 3001-ERROR                                        00001780
+           END-IF                                                       00001790
+      *                                                                 00001800
+           OPEN OUTPUT S1RCOMH.                                         00001810
+           IF NOT S1RCOMH-OK                                            00001820
+              MOVE 'OPEN FICHERO S1RCOMH'  TO WS-ACCION                 00001830
+              MOVE '1100-ABRIR-FICHEROS'   TO WS-PARRAFO                00001840
+              PERFORM 3001-ERROR                                        00001850
+           END-IF.                                                      00001860
+      *                                                                *00001870
+      *------------------------*                                        00001880
+       1100-ABRIR-FICHEROS-EXIT.                                        00001890
+      *------------------------*                                        00001900
+           EXIT.                                                        00001910
+      *                                                                 00001920
+      *----------------*                                                00001930
+       1200-LEE-CTACOM.                                                 00001940
+      *----------------*                                                00001950
+           READ E1CTACOM                                                00001960
+           AT END                                                       00001970
+              SET FIN-CTACOM TO TRUE                                    00001980
+              MOVE 9999999 TO KEY-CTACOM                                00001990
+           NOT AT END                                                   00002000
+              ADD 1 TO CONT-LEIDO-CTACOM                                00002010
+              MOVE REG-CTACOM-CUENTA TO KEY-CTACOM                      00002020
+              SET CTA-SIN-HISTORIA TO TRUE                              00002030
+           END-READ.                                                    00002040
+      *                                                                 00002050
+      *-----------------*                                               00002060
+       1300-LEE-VLDTCOM.                                                00002070
+      *-----------------*                                               00002080
+           READ E2VDTCOM                                                00002090
+           AT END                                                       00002100
+              SET FIN-VLDTCOM TO TRUE                                   00002110
+              MOVE 9999999 TO KEY-VLDTCOM                               00002120
+           NOT AT END                                                   00002130
+              MOVE REG-VLDTCOM TO DCLVLDTCOM                            00002140
+              ADD 1 TO CONT-LEIDO-VLDTCOM                               00002150
+              MOVE VCOM-CUENTA TO KEY-VLDTCOM                           00002160
+           END-READ.                                                    00002170
+      *                                                                 00002180
+      *------------*                                                    00002190
+       2000-PROCESO.                                                    00002200
+      *------------*                                                    00002210
+      *    AVANZA VLDTCOM HASTA LA CUENTA SOLICITADA (VLDTCOM VIENE     00002220
+      *    ORDENADO POR CUENTA Y, DENTRO DE CUENTA, POR VCOM-DINIVAL,   00002230
+      *    QUE ES EL ORDEN QUE ESTE INFORME NECESITA MOSTRAR).          00002240
+           PERFORM 1300-LEE-VLDTCOM                                     00002250
+              UNTIL KEY-VLDTCOM NOT LESS KEY-CTACOM                     00002260
+                 OR FIN-VLDTCOM                                         00002270
+      *    IMPRIME TODAS LAS FILAS DE LA CUENTA SOLICITADA              00002280
+           PERFORM 2100-IMPRIME-TRAMO                                   00002290
+              UNTIL KEY-VLDTCOM NOT EQUAL KEY-CTACOM                    00002300
+                 OR FIN-VLDTCOM                                         00002310
+           IF CTA-SIN-HISTORIA                                          00002320
+              PERFORM 2200-REPORTA-SIN-HISTORIA                         00002330
+           END-IF                                                       00002340
+           PERFORM 1200-LEE-CTACOM                                      00002350
+           .                                                            00002360
+      *                                                                 00002370
+      *------------------*                                              00002380
+       2100-IMPRIME-TRAMO.                                              00002390
+      *------------------*                                              00002400
+           SET CTA-CON-HISTORIA TO TRUE                                 00002410
+           MOVE VCOM-CUENTA          TO SAL-CUENTA                      00002420
+           MOVE VCOM-SITUAC          TO SAL-SITUAC                      00002430
+           MOVE VCOM-CLACONT         TO SAL-CLACONT                     00002440
+           MOVE VCOM-TIPTAR          TO SAL-TIPTAR                      00002450
+           MOVE VCOM-DINIVAL         TO SAL-DINIVAL                     00002460
+           MOVE VCOM-DFINVAL         TO SAL-DFINVAL                     00002470
+           MOVE VCOM-CORRE-FIJO      TO SAL-CORRE-FIJO                  00002480
+           MOVE VCOM-CORRE-PORCEN    TO SAL-CORRE-PORCEN                00002490
+           MOVE VCOM-CORRE-MINIMO    TO SAL-CORRE-MINIMO                00002500
+           MOVE VCOM-CORRE-MAXIMO    TO SAL-CORRE-MAXIMO                00002510
+           MOVE VCOM-CTERMIN         TO SAL-CTERMIN                     00002520
+           MOVE VCOM-DCRIACAO        TO SAL-DCRIACAO                    00002530
+           MOVE VCOM-CUSRCRI         TO SAL-CUSRCRI                     00002540
+           MOVE VCOM-DMODIF          TO SAL-DMODIF                      00002550
+           MOVE VCOM-CUSRMOD         TO SAL-CUSRMOD                     00002560
+           MOVE SALIDA-COMP          TO SAL-RCOMH                       00002570
+           WRITE SAL-RCOMH                                              00002580
+           ADD 1 TO REG-IMPRESO                                         00002590
+           PERFORM 1300-LEE-VLDTCOM                                     00002600
+           .                                                            00002610
+      *                                                                 00002620
+      *-----------------------*                                         00002630
+       2200-REPORTA-SIN-HISTORIA.                                       00002640
+      *-----------------------*                                         00002650
+           MOVE KEY-CTACOM           TO SSH-CUENTA                      00002660
+           MOVE SALIDA-SIN-HISTORIA  TO SAL-RCOMH                       00002670
+           WRITE SAL-RCOMH                                              00002680
+           ADD 1 TO CONT-CTAS-SIN-HIST                                  00002690
+           .                                                            00002700
+      *                                                                *00002710
+      *--------*                                                        00002720
+       3000-FIN.                                                        00002730
+      *--------*                                                        00002740
+           CLOSE E1CTACOM                                               00002750
+                 E2VDTCOM                                               00002760
+                 S1RCOMH.                                               00002770
+                                                                        00002780
+           DISPLAY '  RESUMEN VL4CCOMH  '.                              00002790
+           DISPLAY 'CUENTAS LEIDAS         : ' CONT-LEIDO-CTACOM.       00002800
+           DISPLAY 'FILAS VLDTCOM LEIDAS   : ' CONT-LEIDO-VLDTCOM.      00002810
+           DISPLAY 'CUENTAS SIN HISTORIA   : ' CONT-CTAS-SIN-HIST.      00002820
+           DISPLAY 'FILAS IMPRESAS         : ' REG-IMPRESO.             00002830
+      *                                                                 00002840
+      *-------------*                                                   00002850
+       3000-FIN-EXIT.                                                   00002860
+      *-------------*                                                   00002870
+           EXIT.                                                        00002880
+      *                                                                 00002890
+      *---------*                                                       00002900
+       3001-ERROR.                                                      00002910
+      *---------*                                                       00002920
+           DISPLAY '*******************************************'.       00002930
+           DISPLAY '*             ERROR EN PROCESO             *'.      00002940
+           DISPLAY '*******************************************'.       00002950
+           DISPLAY 'ACCION  : ' WS-ACCION.                              00002960
+           DISPLAY 'PARRAFO : ' WS-PARRAFO.                             00002970
+           MOVE 08 TO RETURN-CODE.                                      00002980
+           STOP RUN.                                                    00002990
