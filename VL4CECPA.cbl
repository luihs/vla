@@ -26,6 +26,9 @@
                                                                         00260081
            SELECT S1RNEGBL  ASSIGN       TO S1RNEGBL                    00270081
                             FILE STATUS  IS FS-SNEGBOL.                 00280081
+                                                                        00281081
+           SELECT S2SINCOM  ASSIGN       TO S2SINCOM                    00282081
+                            FILE STATUS  IS FS-SSINCOM.                 00283081
        DATA DIVISION.                                                   00290081
        FILE SECTION.                                                    00300081
                                                                         00310081
@@ -47,6 +50,12 @@
            DATA   RECORD   IS  SAL-NEG-BOLSA.                           00470081
          01 SAL-NEG-BOLSA          PIC X(270).                          00480081
       *                                                                 00490081
+       FD  S2SINCOM                                                     00491081
+           RECORDING MODE  IS  F                                        00492081
+           LABEL  RECORDS  IS  STANDARD                                 00493081
+           DATA   RECORD   IS  SAL-SIN-COMISION.                        00494081
+         01 SAL-SIN-COMISION       PIC X(80).                           00495081
+      *                                                                 00496081
       ******************************************************************00500081
       **       W O R K I N G - S T O R A G E      S E C T I O N       **00510081
       ******************************************************************00520081
@@ -107,6 +116,14 @@
            05 SAL-NOMBRE          PIC X(62).                            01110081
            05 FILLER              PIC X(1) VALUE '|'.                   01120081
            05 SAL-SUJGRUP         PIC X(1).                             01130081
+       01  SALIDA-SIN-COMISION.                                         01131081
+           05 SSC-CUENTA          PIC 9(6).                             01132081
+           05 FILLER              PIC X(1) VALUE '|'.                   01133081
+           05 SSC-NUMCLI          PIC 9(8).                             01134081
+           05 FILLER              PIC X(1) VALUE '|'.                   01135081
+           05 SSC-MOTIVO          PIC X(30) VALUE                       01136081
+                          'CUENTA VLDTARC SIN COMISION'.                01137081
+           05 FILLER              PIC X(33) VALUE SPACES.               01138081
        77  W-PROGRAMA         PIC X(08) VALUE 'VL4C7067'.               01140081
        77  PE9C5201           PIC X(08) VALUE 'PE9C5201'.               01150081
        77 WW-EDITADO-12-02     PIC 9(12)V9(2)  VALUE ZEROES.            01160081
@@ -122,6 +139,8 @@
           05 CONT-LEIDO-VLDTCOM    PIC 9(10)  VALUE ZEROES.             01260081
           05 CONT-LEIDO-VLDTARC    PIC 9(10)  VALUE ZEROES.             01270081
           05 REG-IMPRESO           PIC 9(10)  VALUE ZEROES.             01280081
+          05 CONT-SIN-COMISION     PIC 9(10)  VALUE ZEROES.             01281081
+          05 CONT-CORREGIDOS-ARC   PIC 9(10)  VALUE ZEROES.             01282081
       * VARIABLES PARA CONTROL DE ERRORES                               01290081
        01 WS-ERROR.                                                     01300081
           05 WS-ACCION             PIC X(22).                           01310081
@@ -137,6 +156,9 @@
           05 FS-SNEGBOL            PIC X(02) VALUE '00'.                01410081
              88 S1RNEGBL-OK                  VALUE '00'.                01420081
              88 S1RNEGBL-NOK                 VALUE '10'.                01430081
+          05 FS-SSINCOM            PIC X(02) VALUE '00'.                01431081
+             88 S2SINCOM-OK                  VALUE '00'.                01432081
+             88 S2SINCOM-NOK                 VALUE '10'.                01433081
           05 FIN-FILE-VLDTCOM      PIC X(02).                           01440081
              88 FIN-VLDTCOM                   VALUE '00'.               01450081
              88 FIN-NO-VLDTCOM                VALUE '10'.               01460081
@@ -169,7 +191,7 @@
               THRU 1000-INICIO-EXIT.                                    01730081
                                                                         01740081
            PERFORM 2000-PROCESO                                         01750081
-              UNTIL FIN-VLDTCOM OR FIN-VLDTARC.                         01760081
+              UNTIL FIN-VLDTCOM AND FIN-VLDTARC.                        01760081
                                                                         01770081
            PERFORM 3000-FIN                                             01780081
               THRU 3000-FIN-EXIT.                                       01790081
@@ -215,7 +237,14 @@
               MOVE 'OPEN FICHERO E2VDTARC' TO WS-ACCION                 02190081
               MOVE '1200-ABRIR-FICHEROS'   TO WS-PARRAFO                02200081
               PERFORM 3001-ERROR                                        02210081
-           END-IF.                                                      02220081
+           END-IF                                                       02220081
+      *                                                                 02221081
+           OPEN OUTPUT S2SINCOM.                                        02222081
+           IF NOT S2SINCOM-OK                                           02223081
+              MOVE 'OPEN FICHERO S2SINCOM' TO WS-ACCION                 02224081
+              MOVE '1200-ABRIR-FICHEROS'   TO WS-PARRAFO                02225081
+              PERFORM 3001-ERROR                                        02226081
+           END-IF.                                                      02227081
       *                                                                *02230081
       *------------------------*                                        02240081
        1100-ABRIR-FICHEROS-EXIT.                                        02250081
@@ -228,6 +257,7 @@
            READ E1VDTCOM                                                02320081
            AT END                                                       02330081
               SET FIN-VLDTCOM TO TRUE                                   02340081
+              MOVE 999999 TO KEY-COM-VLDTCOM                            02341081
            NOT AT END                                                   02350081
               MOVE REG-VLDTCOM TO DCLVLDTCOM                            02360081
               ADD 1 TO CONT-LEIDO-VLDTCOM                               02370081
@@ -240,6 +270,7 @@
            READ E2VDTARC                                                02440081
            AT END                                                       02450081
               SET FIN-VLDTARC TO TRUE                                   02460081
+              MOVE 999999 TO KEY-COM-VLDTARC                            02461081
            NOT AT END                                                   02470081
               MOVE REG-VLDTARC TO DCLVLDTARC                            02480081
               ADD 1 TO CONT-LEIDO-VLDTARC                               02490081
@@ -249,18 +280,31 @@
       *------------*                                                    02530081
        2000-PROCESO.                                                    02540081
       *------------*                                                    02550081
-           IF KEY-COM-VLDTCOM = KEY-COM-VLDTARC                         02560081
-              MOVE VARC-NUMCLI TO NUMCLI-VLDTARC                        02570081
-              PERFORM 2100-OBTIENE-PERSONA                              02580081
-              PERFORM 2200-MUEVE-DATOS                                  02590081
-              PERFORM 2300-IMPRIME-REPORTE                              02600081
-              PERFORM 1300-LEE-VLDTARC                                  02610081
-           ELSE                                                         02620081
-              IF KEY-COM-VLDTCOM < KEY-COM-VLDTARC THEN                 02630081
-                 PERFORM 1200-LEE-VLDTCOM                               02640081
-              ELSE                                                      02650081
-                 PERFORM 1300-LEE-VLDTARC                               02660081
-              END-IF                                                    02670081
+           IF FIN-VLDTARC                                                02551081
+      *       YA NO QUEDAN REGISTROS VLDTARC; SOLO SE DRENA VLDTCOM      02552081
+              PERFORM 1200-LEE-VLDTCOM                                   02553081
+           ELSE                                                          02554081
+              IF FIN-VLDTCOM                                             02555081
+      *          COLA DE VLDTARC SIN CRUCE EN VLDTCOM: SIN COMISION      02556081
+                 PERFORM 2400-REPORTA-SIN-COMISION                       02557081
+                 PERFORM 1300-LEE-VLDTARC                                02558081
+              ELSE                                                       02559081
+                 IF KEY-COM-VLDTCOM = KEY-COM-VLDTARC                    02560081
+                    MOVE VARC-NUMCLI TO NUMCLI-VLDTARC                   02570081
+                    PERFORM 2100-OBTIENE-PERSONA                         02580081
+                    PERFORM 2200-MUEVE-DATOS                             02590081
+                    PERFORM 2300-IMPRIME-REPORTE                         02600081
+                    PERFORM 2500-CORRIGE-ARC                            02601081
+                    PERFORM 1300-LEE-VLDTARC                             02610081
+                 ELSE                                                    02620081
+                    IF KEY-COM-VLDTCOM < KEY-COM-VLDTARC THEN            02630081
+                       PERFORM 1200-LEE-VLDTCOM                          02640081
+                    ELSE                                                 02650081
+                       PERFORM 2400-REPORTA-SIN-COMISION                 02651081
+                       PERFORM 1300-LEE-VLDTARC                          02660081
+                    END-IF                                               02670081
+                 END-IF                                                  02671081
+              END-IF                                                     02672081
            END-IF.                                                      02680081
       *                                                                *02690081
       *-----------------*                                               02700081
@@ -322,6 +366,34 @@
            ADD 1 TO REG-IMPRESO                                         03260081
            .                                                            03270081
       *                                                                *03280081
+      *-----------------------------*                                   03281081
+       2400-REPORTA-SIN-COMISION.                                       03282081
+      *-----------------------------*                                   03283081
+           MOVE VARC-CUENTA          TO SSC-CUENTA                      03284081
+           MOVE VARC-NUMCLI          TO SSC-NUMCLI                      03285081
+           MOVE SALIDA-SIN-COMISION  TO SAL-SIN-COMISION                03286081
+           WRITE SAL-SIN-COMISION                                       03287081
+           ADD 1 TO CONT-SIN-COMISION                                   03288081
+           .                                                            03289081
+      *                                                                *03289510
+      *----------------*                                                03289520
+       2500-CORRIGE-ARC.                                                03289530
+      *----------------*                                                03289540
+           MOVE VCOM-SITUAC          TO VARC-SITUAC                     03289560
+           EXEC SQL UPDATE VLDTARC                                      03289570
+                    SET VARC_SITUAC = :VARC-SITUAC                      03289580
+                    WHERE VARC_CUENTA = :VARC-CUENTA                    03289590
+           END-EXEC                                                     03289600
+           IF SQLCODE = ZERO                                            03289610
+              ADD 1 TO CONT-CORREGIDOS-ARC                              03289620
+           ELSE                                                         03289630
+              MOVE 'UPDATE TABLA VLDTARC' TO WS-ACCION                  03289640
+              MOVE '2500-CORRIGE-ARC'     TO WS-PARRAFO                 03289650
+              PERFORM 3001-ERROR                                        03289660
+           END-IF                                                       03289670
+           .                                                            03289680
+      *                                                                *03289690
+      *                                                                *03290081
       *--------------------*                                            03290081
        2100-OBTIENE-PERSONA.                                            03300081
       *--------------------*                                            03310081
@@ -363,11 +435,14 @@
            CLOSE E1VDTCOM                                               03670081
                  E2VDTARC                                               03680081
                  S1RNEGBL                                               03690081
+                 S2SINCOM                                                03691081
                                                                         03700081
            DISPLAY '*********** FIN DEL PROGRAMA ***********'           03710081
            DISPLAY 'LEIDOS VLDTCOM:    ' CONT-LEIDO-VLDTCOM             03720081
            DISPLAY 'LEIDOS VLDTARC:    ' CONT-LEIDO-VLDTARC             03730081
            DISPLAY 'REG.  GRABADOS:    ' REG-IMPRESO                    03740081
+           DISPLAY 'SIN COMISION  :    ' CONT-SIN-COMISION              03741081
+           DISPLAY 'CORREGIDOS ARC:    ' CONT-CORREGIDOS-ARC            03742081
            .                                                            03750081
       *                                                                *03760081
       *-------------*                                                   03770081
