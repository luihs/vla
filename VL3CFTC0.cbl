@@ -297,6 +297,11 @@ RTP0       PERFORM 220-RUTINA-PERSONA                                   02283016
 @RTP1         IF LK-PROCESO = 3                                         02559817
 @RTP1            PERFORM 20020-GRABA-SALIDA                             02559917
 @RTP1         END-IF                                                    02560017
+@RTP2 *       SI EL PROCESO ES RANGO DE FECHAS (DESDE / HASTA)         *02560020
+@RTP2         IF LK-PROCESO = 4 AND WSV-FECHA-8-N NOT LESS LK-FECHA-D   02560040
+@RTP2                          AND WSV-FECHA-8-N NOT GREATER LK-FECHA-H 02560060
+@RTP2            PERFORM 20020-GRABA-SALIDA                             02560080
+@RTP2         END-IF                                                    02560090
            END-IF                                                       02560117
                                                                         02561015
            PERFORM 10010-LEER-ENTRADA                                   02570015
