@@ -8,11 +8,35 @@
       *APLICATIVO   : VALORES                                          *00080011
       *TRANSACCION  : ESTADO DE CUENTA ON LINE                         *00090011
       *OBJETIVO     : OBTIENE INFORMACION DE POSICION DE VALORES       *00100011
-      *                         RENTA  VARIABLE                        *00101011
+      *                         RENTA VARIABLE Y RENTA FIJA            *00101011
       ******************************************************************00110000
       *REF.PETIC FECHA-MOD. PROGRAMADOR       DESCRIPCION              *00120000
       *--------- ---------- ----------------- -------------------------*00130000
   LRH *PSDAEMCIB 2-4  11-08-21 LUIS RIVERA H. ESTADOS DE CUENTA SALDO 0*00140011
+  LRH *RITM48991      08-08-26 LUIS RIVERA H. RESUELVE Y MUESTRA       *00140021
+      *                        TENENCIAS DE RENTA FIJA, NO SOLO        *00140031
+      *                        RENTA VARIABLE (VXEN-TIPINT = 'F').     *00140041
+  LRH *RITM49025      08-08-26 LUIS RIVERA H. PAGINACION DE TENENCIAS  *00140051
+      *                        MAS ALLA DE 50 FILAS                    *00140061
+      *                        (IF01-PAGINA-SOLICITADA/                *00140071
+      *                        -SIGUIENTE/-HAY-MAS-                    *00140081
+      *                        TENENCIAS).                             *00140091
+      *----------------------------------------------------------------*00140101
+  LRH *RITM49026      08-08-26 LUIS RIVERA H. MARCA VIGENCIA DEL PRECIO*00140111
+      *                        DE MERCADO MOSTRADO POR                 *00140121
+      *                        TENENCIA (IF01-PRE-MERCA-               *00140131
+      *                        FECDIA/-FLAG), CUANDO LA                *00140141
+      *                        COTIZACION ES ANTERIOR A                *00140151
+      *                        LA FECHA DE CONSULTA O ES               *00140161
+      *                        VALOR NOMINAL SUSTITUTO.                *00140171
+      *----------------------------------------------------------------*00140181
+  LRH *RITM49027      08-08-26 LUIS RIVERA H. ESTADO DE CUENTA DE      *00140191
+      *                        VARIOS MESES EN UN SOLO                 *00140201
+      *                        LINK (IF01-ANO-                         *00140211
+      *                        HASTA/-MES-HASTA),                      *00140221
+      *                        ENCADENANDO MESES VACIOS                *00140231
+      *                        HASTA HALLAR TENENCIAS O                *00140241
+      *                        AGOTAR EL RANGO.                        *00140251
       *----------------------------------------------------------------*00150000
       ******************************************************************00190000
       *                                                                 00200000
@@ -50,6 +74,12 @@
       *-----------------------------------------------------------------00520000
        01  W-VARIABLES.                                                 00530000
            03 IX                       PIC 9(02)       VALUE ZEROS.     00540011
+           03 WA-PAGINA-ACTUAL         PIC 9(02)       VALUE ZEROS.     00541011
+           03 WA-SALTAR                PIC 9(04)       VALUE ZEROS.     00542011
+           03 WA-ANO-PROCESO           PIC 9(04)       VALUE ZEROS.     00542111
+           03 WA-MES-PROCESO           PIC 9(02)       VALUE ZEROS.     00542211
+           03 WA-PERIODO-ACTUAL        PIC 9(06)       VALUE ZEROS.     00542311
+           03 WA-PERIODO-LIMITE        PIC 9(06)       VALUE ZEROS.     00542411
            03 W-SQLCODE-EDIT           PIC +ZZZZ       VALUE ZEROS.     00560000
                                                                         00730000
            03  WS-NEGLOT.                                               00931006
@@ -266,6 +296,29 @@
       *---------------*                                                 01197000
        01  DFHCOMMAREA.                                                 01200000
            COPY VLWCIF01.                                               01210001
+      *    PAGINACION DE TENENCIAS (LRH-2026): EL ARREGLO IF01- SIGUE  *01211001
+      *    LIMITADO A 50 OCURRENCIAS; ESTOS CAMPOS PERMITEN AL         *01212001
+      *    CONSUMIDOR PEDIR "LA SIGUIENTE PAGINA" DE 50 EN LUGAR DE    *01213001
+      *    TRUNCAR SILENCIOSAMENTE LA POSICION DEL CLIENTE.            *01214001
+           05  IF01-PAGINA-SOLICITADA  PIC 9(02).                       01215001
+           05  IF01-PAGINA-SIGUIENTE   PIC 9(02).                       01216001
+           05  IF01-HAY-MAS-TENENCIAS  PIC X(01).                       01217001
+               88  IF01-SI-HAY-MAS-TENENCIAS   VALUE 'S'.               01218001
+               88  IF01-NO-HAY-MAS-TENENCIAS   VALUE 'N'.               01219001
+      *    VIGENCIA DEL PRECIO DE MERCADO MOSTRADO POR TENENCIA (IX):  *01219101
+      *    INDICA SI EL PRECIO ES ANTERIOR A LA FECHA DE CONSULTA O ES *01219201
+      *    UN VALOR NOMINAL SUSTITUTO (SIN COTIZACION EN VLDTCAM).     *01219301
+           05  IF01-PRE-MERCA-INFO OCCURS 50 TIMES.                     01219401
+               10  IF01-PRE-MERCA-FECDIA   PIC 9(08).                   01219501
+               10  IF01-PRE-MERCA-FLAG     PIC X(01).                   01219601
+                   88  IF01-PRE-MERCA-VIGENTE          VALUE 'N'.       01219701
+                   88  IF01-PRE-MERCA-DESACTUALIZADO   VALUE 'S'.       01219801
+      *    RANGO DE MESES PARA CONSULTAR VARIOS PERIODOS EN UN SOLO    *01219901
+      *    LINK (LRH-2026): SI IF01-ANO-HASTA VIENE EN CERO, SE ASUME  *01219902
+      *    CONSULTA DE UN SOLO MES (IF01-ANO/IF01-MES), IGUAL QUE      *01219903
+      *    ANTES DE ESTE CAMBIO.                                       *01219904
+           05  IF01-ANO-HASTA          PIC 9(04).                       01219905
+           05  IF01-MES-HASTA          PIC 9(02).                       01219906
       *-----------------------------------------------------------------01220000
                                                                         01230000
       *==================                                               01240000
@@ -284,6 +337,24 @@
            MOVE ZEROS               TO  IF01-TOT-MTO-INV                01361011
                                         IF01-TOT-VAL-MER                01362011
                                         IF01-TOT-BEN-PER                01363011
+                                                                        01364011
+           IF IF01-PAGINA-SOLICITADA = ZERO                             01365011
+              MOVE 1 TO IF01-PAGINA-SOLICITADA                          01366011
+           END-IF                                                       01367011
+           MOVE IF01-PAGINA-SOLICITADA TO WA-PAGINA-ACTUAL              01368011
+           COMPUTE WA-SALTAR = (WA-PAGINA-ACTUAL - 1) * 50              01369011
+           MOVE ZEROS               TO  IF01-PAGINA-SIGUIENTE           01369111
+           SET IF01-NO-HAY-MAS-TENENCIAS TO TRUE                        01369211
+                                                                        01369311
+           IF IF01-ANO-HASTA = ZERO                                     01369411
+              MOVE IF01-ANO         TO  IF01-ANO-HASTA                  01369511
+              MOVE IF01-MES         TO  IF01-MES-HASTA                  01369611
+           END-IF                                                       01369711
+           MOVE IF01-ANO             TO  WA-ANO-PROCESO                 01369811
+           MOVE IF01-MES             TO  WA-MES-PROCESO                 01369911
+           COMPUTE WA-PERIODO-ACTUAL = IF01-ANO * 100 + IF01-MES        01369A11
+           COMPUTE WA-PERIODO-LIMITE = IF01-ANO-HASTA * 100 +           01369B11
+                                        IF01-MES-HASTA                  01369C11
            .                                                            01370011
       *                                                                *01910000
       *----------------------------------------------------------------*01920000
@@ -291,12 +362,19 @@
       *----------------------------------------------------------------*01940000
       *                                                                *01950000
            PERFORM  2010-OPEN-VLDTHIS.                                  01950102
+      *    AVANZA EL CURSOR HASTA EL INICIO DE LA PAGINA SOLICITADA     01950302
+           PERFORM  2020-FETCH-VLDTHIS WA-SALTAR TIMES.                 01950402
            PERFORM  2020-FETCH-VLDTHIS.                                 01950202
            PERFORM UNTIL IX NOT LESS 50                                 01956211
                     OR   SQLCODE NOT = 0                                01956311
                PERFORM  2030-MUEVE-DATOS                                01956411
                PERFORM  2020-FETCH-VLDTHIS                              01956511
            END-PERFORM                                                  01956611
+      *    SI EL CURSOR AUN TIENE FILAS, HAY UNA PAGINA SIGUIENTE       01956611
+           IF SQLCODE = 0                                               01956621
+              SET IF01-SI-HAY-MAS-TENENCIAS TO TRUE                     01956631
+              COMPUTE IF01-PAGINA-SIGUIENTE = WA-PAGINA-ACTUAL + 1        01956641
+           END-IF                                                       01956651
            PERFORM  2040-CLOSE-VLDTHIS                                  01956711
            MOVE  IX      TO  IF01-NUM-OCCURS                            01956811
            .                                                            01956911
@@ -307,8 +385,8 @@
       *                                                                *02190000
            INITIALIZE DCLVLDTHIS                                        02190402
            MOVE IF01-CTAVAL    TO VHIS-CTAVAL                           02190702
-           MOVE IF01-ANO       TO VHIS-ANO                              02190802
-           MOVE IF01-MES       TO VHIS-MES                              02190902
+           MOVE WA-ANO-PROCESO TO VHIS-ANO                              02190802
+           MOVE WA-MES-PROCESO TO VHIS-MES                              02190902
                                                                         02191002
            EXEC SQL                                                     02191102
               OPEN VLDCHIS1                                             02191202
@@ -329,7 +407,22 @@
       *-----------------------------------------------------------------02193102
        2020-FETCH-VLDTHIS.                                              02193202
       *-----------------------------------------------------------------02193302
-      *                                                                *02193402
+      *    AVANZA DE MES EN MES (LRH-2026) MIENTRAS EL CURSOR DEL MES   02193350
+      *    ACTUAL SALGA SIN FILAS Y AUN QUEDEN MESES DENTRO DEL RANGO   02193360
+      *    PEDIDO, EN UN PERFORM ITERATIVO -- NO LLAMAR A 2025 DESDE    02193370
+      *    AQUI NI REENTRAR A ESTE PARRAFO DESDE 2025, PARA NO ARMAR    02193380
+      *    UN PERFORM RECURSIVO INDIRECTO.                              02193390
+           PERFORM 2021-FETCH-CURSOR-VHIS                               02193410
+           PERFORM UNTIL SQLCODE NOT = 100                              02193420
+                      OR WA-PERIODO-ACTUAL NOT LESS WA-PERIODO-LIMITE    02193430
+              PERFORM 2025-SIGUIENTE-MES                                02193440
+              PERFORM 2021-FETCH-CURSOR-VHIS                            02193450
+           END-PERFORM                                                  02193460
+           .                                                            02193470
+      *                                                                *02193480
+      *-----------------------------------------------------------------02193490
+       2021-FETCH-CURSOR-VHIS.                                          02193500
+      *-----------------------------------------------------------------02193510
            EXEC SQL                                                     02193503
                 FETCH  VLDCHIS1                                         02193603
                  INTO :DCLVLDTHIS                                       02193703
@@ -340,7 +433,7 @@
                WHEN 0                                                   02390000
                     MOVE DCLVLDTHIS            TO DCLVLTCHIS            02390103
                WHEN 100                                                 02391003
-                    CONTINUE                                            02400000
+                    CONTINUE                                             02391503
                WHEN OTHER                                               02470000
                     MOVE '99'                  TO IF01-COD-RETORNO      02480005
                     MOVE SQLCODE               TO W-SQLCODE-EDIT        02490000
@@ -350,6 +443,26 @@
                     PERFORM 9999-FIN                                    02550011
            END-EVALUATE.                                                02560000
                                                                         02570000
+      *                                                                *02571003
+      *-----------------------------------------------------------------02572003
+       2025-SIGUIENTE-MES.                                              02573003
+      *-----------------------------------------------------------------02574003
+      *    CIERRA EL CURSOR DEL MES ACTUAL Y REABRE EL DEL MES          *02576003
+      *    SIGUIENTE; EL LLAMADOR (2020-FETCH-VLDTHIS) ES QUIEN DECIDE  *02577003
+      *    SI HAY QUE VOLVER A INTENTAR EL FETCH, PARA QUE EL LLAMADOR  *02577103
+      *    VEA UN SOLO FLUJO DE TENENCIAS PARA TODO EL RANGO EN UN      *02577203
+      *    SOLO LINK.                                                   *02578003
+           PERFORM 2040-CLOSE-VLDTHIS                                   02579103
+           IF WA-MES-PROCESO = 12                                       02579203
+              MOVE 1                 TO WA-MES-PROCESO                  02579303
+              ADD  1                 TO WA-ANO-PROCESO                  02579403
+           ELSE                                                         02579503
+              ADD  1                 TO WA-MES-PROCESO                  02579603
+           END-IF                                                       02579703
+           COMPUTE WA-PERIODO-ACTUAL = WA-ANO-PROCESO * 100 +           02579803
+                                        WA-MES-PROCESO                  02579903
+           PERFORM 2010-OPEN-VLDTHIS                                    02579A03
+           .                                                            02579D03
       *                                                                *02580004
       *-----------------------------------------------------------------02590004
        2030-MUEVE-DATOS.                                                02600004
@@ -443,7 +556,7 @@
                                                                         02865208
            EVALUATE SQLCODE                                             02865308
                WHEN +000                                                02865408
-                   IF VXEN-TIPINT = 'V'                                 02865508
+   LRH               IF VXEN-TIPINT = 'V' OR VXEN-TIPINT = 'F'          02865508
                       SET SI-ENCONTRO-XEN      TO TRUE                  02865608
                    ELSE                                                 02865708
                       SET NO-ENCONTRO-XEN      TO TRUE                  02865808
@@ -495,8 +608,18 @@
                    IF WS-TIPNEG = 'L' AND WA-NEGLOT > 0                 03459205
                       COMPUTE VCAM-CIERRE-D = VCAM-CIERRE-D / WA-NEGLOT 03459305
                    END-IF                                               03459405
+                   MOVE VCAM-FECDIA       TO IF01-PRE-MERCA-FECDIA(IX)  03459451
+                   IF VCAM-FECDIA < IF01-FECHA-N                        03459452
+                      SET IF01-PRE-MERCA-DESACTUALIZADO(IX) TO TRUE     03459453
+                   ELSE                                                 03459454
+                      SET IF01-PRE-MERCA-VIGENTE(IX)        TO TRUE     03459455
+                   END-IF                                               03459456
                WHEN +100                                                03459505
+      *             SIN COTIZACION EN VLDTCAM: SE MUESTRA EL VALOR     *03459601
+      *             NOMINAL COMO SUSTITUTO, NO UN PRECIO DE MERCADO    *03459602
                         MOVE VXEN-NOMINEM      TO VCAM-CIERRE-D         03459711
+                        MOVE ZEROS             TO IF01-PRE-MERCA-FECDIA(IX)03459712
+                        SET IF01-PRE-MERCA-DESACTUALIZADO(IX) TO TRUE   03459713
                WHEN OTHER                                               03459905
                     MOVE '99'                  TO IF01-COD-RETORNO      03460005
                     MOVE SQLCODE               TO W-SQLCODE-EDIT        03460105
