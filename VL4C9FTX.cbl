@@ -12,6 +12,28 @@ FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090000
       *004111    09-11-2021  LUIS RIVERA H.  SE AGREGA CONDICIONAL     *00111004
       *                                      PARA QUE SOLO SE FILTRE   *00112003
       *                                      POR FECHA DE EJECUCION    *00113003
+      *--------- ---------- ---------------- --------------------------*00113100
+      *008841    08-08-2026  LUIS RIVERA H.  SE AGREGA CHECKPOINT DE   *00113208
+      *                                      REARRANQUE C/N CUENTAS Y  *00113308
+      *                                      REINICIO POR S9DQ9FTX     *00113408
+      *--------- ---------- ---------------- --------------------------*00113500
+      *008866    08-08-2026  LUIS RIVERA H.  SE EXPONEN LOS COMPONENTES*00113600
+      *                                      DEL SALDO (DEPOS/COMPR/   *00113700
+      *                                      SUSCR/VENTA/ORDVE/BLOQ) EN*00113800
+      *                                      VEZ DE SOLO EL NETO       *00113900
+      *--------- ---------- ---------------- --------------------------*00113950
+      *008877    08-08-2026  LUIS RIVERA H.  SE GENERA REPORTE DE      *00113960
+      *                                      EXCEPCION S8DQ9FTX CUANDO *00113970
+      *                                      EL BLOQUE FVAXX ANULA UN  *00113980
+      *                                      SALDO DISTINTO DE CERO EN *00113990
+      *                                      CUENTA CANCELADA          *00113995
+      *--------- ---------- ---------------- --------------------------*00113997
+      *008900    08-08-2026  LUIS RIVERA H.  SE AGREGA S01-IND-SUSPEN  *00113998
+      *                                      Y S01-FECSUSP AL REGISTRO *00113999
+      *                                      DE SALIDA, PARA IDENTIFI- *00114000
+      *                                      CAR EL VALOR SUSPENDIDO   *00114001
+      *                                      SIN DEPENDER SOLO DEL     *00114002
+      *                                      NOMBRE TEMPORAL           *00114003
       ******************************************************************00120000
        ENVIRONMENT DIVISION.                                            00130000
        CONFIGURATION SECTION.                                           00140000
@@ -33,6 +55,21 @@ FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090000
             SELECT S1DQ9FTC ASSIGN TO S1DQ9FTC                          00300000
                    FILE STATUS IS FS-S1DQ9FTC                           00310000
                    ORGANIZATION IS SEQUENTIAL.                          00320000
+      *008841-INI                                                      *00321008
+LRH@1       SELECT S9DQ9FTX ASSIGN TO S9DQ9FTX                          00322008
+LRH@1              FILE STATUS IS FS-S9DQ9FTX                           00323008
+LRH@1              ORGANIZATION IS SEQUENTIAL.                          00324008
+      *008841-FIN                                                      *00325008
+      *008877-INI                                                      *00325108
+LRH@3       SELECT S8DQ9FTX ASSIGN TO S8DQ9FTX                          00325208
+LRH@3              FILE STATUS IS FS-S8DQ9FTX                           00325308
+LRH@3              ORGANIZATION IS SEQUENTIAL.                          00325408
+      *008877-FIN                                                      *00325508
+      *RITM49020-INI                                                   *00325512
+LRH@17      SELECT S7DQ9FTX ASSIGN TO S7DQ9FTX                          00325514
+LRH@17             FILE STATUS IS FS-S7DQ9FTX                           00325516
+LRH@17             ORGANIZATION IS SEQUENTIAL.                          00325518
+      *RITM49020-FIN                                                   *00325520
       *-----------------------------------------------------------------00330000
       *-------------*                                                   00340000
        DATA DIVISION.                                                   00350000
@@ -70,8 +107,51 @@ FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090000
            RECORDING MODE IS F                                          00670000
            BLOCK CONTAINS 0 RECORDS                                     00680000
            DATA RECORD IS REG-S1DQ9FTC.                                 00690000
-       01  REG-S1DQ9FTC            PIC X(214).                          00700000
+      *008866-INI                                                      *00700500
+      *01  REG-S1DQ9FTC            PIC X(214).                          00700600
+LRH@13 01  REG-S1DQ9FTC            PIC X(318).                          00700700
+      *008866-FIN                                                      *00700800
       *                                                                 00710000
+      *008841-INI                                                      *00711008
+LRH@1  FD  S9DQ9FTX                                                     00712008
+LRH@1      RECORDING MODE IS F                                          00713008
+LRH@1      BLOCK CONTAINS 0 RECORDS                                     00714008
+LRH@1      DATA RECORD IS REG-S9DQ9FTX.                                 00715008
+LRH@1  01  REG-S9DQ9FTX.                                                00716008
+LRH@1      10 R09-CTAVAL20         PIC X(20).                           00717008
+LRH@1      10 FILLER               PIC X(01).                           00718008
+LRH@1      10 R09-CONTADOR         PIC 9(08).                           00719008
+LRH@1      10 FILLER               PIC X(01).                           00719108
+LRH@1      10 R09-FECHA-CHECKPT    PIC X(10).                           00719208
+LRH@1      10 FILLER               PIC X(01).                           00719308
+LRH@1      10 R09-HORA-CHECKPT     PIC X(08).                           00719408
+LRH@1      10 FILLER               PIC X(164).                          00719508
+      *008841-FIN                                                      *00719608
+      *008877-INI                                                      *00719620
+LRH@3  FD  S8DQ9FTX                                                     00719640
+LRH@3      RECORDING MODE IS F                                          00719660
+LRH@3      BLOCK CONTAINS 0 RECORDS                                     00719680
+LRH@3      DATA RECORD IS REG-S8DQ9FTX.                                 00719700
+LRH@3  01  REG-S8DQ9FTX.                                                00719720
+LRH@3      10 R08-CTAVAL20         PIC X(20).                           00719740
+LRH@3      10 FILLER               PIC X(01).                           00719760
+LRH@3      10 R08-SIGNO-SALDO-AUT  PIC X(01).                           00719780
+LRH@3      10 R08-SALDO-AUT        PIC 9(12)V9(02).                     00719800
+LRH@3      10 FILLER               PIC X(01).                           00719820
+LRH@3      10 R08-FECCESE          PIC X(10).                           00719840
+LRH@3      10 FILLER               PIC X(157).                          00719860
+      *008877-FIN                                                      *00719880
+      *RITM49020-INI                                                   *00719882
+      *  SALIDA ALTERNA DEL EXTRACTO S1DQ9FTC EN FORMATO DELIMITADO     *00719884
+      *  (CSV) O XML, SEGUN LK-FORMATO-SALIDA, PARA CONSUMO POR         *00719886
+      *  PROCESOS QUE NO LEEN REGISTROS DE LONGITUD FIJA.               00719888
+LRH@17 FD  S7DQ9FTX                                                      00719890
+LRH@17     RECORDING MODE IS F                                          00719892
+LRH@17     BLOCK CONTAINS 0 RECORDS                                     00719894
+LRH@17     DATA RECORD IS REG-S7DQ9FTX.                                 00719896
+LRH@17 01  REG-S7DQ9FTX              PIC X(600).                        00719898
+      *RITM49020-FIN                                                   *00719899
+      *                                                                 00710100
       *-----------------------------------------------------------------00720000
        WORKING-STORAGE SECTION.                                         00730000
       *-----------------------*                                         00740000
@@ -135,12 +215,28 @@ FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090000
            10 FS-E1DQ9FTC          PIC X(02) VALUE SPACES.              01270000
            10 FS-E2DQ9ADS          PIC X(02) VALUE SPACES.              01280000
            10 FS-S1DQ9FTC          PIC X(02) VALUE SPACES.              01290000
+      *008841-INI                                                      *01291008
+LRH@1  10 FS-S9DQ9FTX          PIC X(02) VALUE SPACES.                  01292008
+      *008841-FIN                                                      *01293008
+      *008877-INI                                                      *01293020
+LRH@3  10 FS-S8DQ9FTX          PIC X(02) VALUE SPACES.                  01293040
+      *008877-FIN                                                      *01293060
+      *RITM49020-INI                                                   *01293070
+LRH@17 10 FS-S7DQ9FTX          PIC X(02) VALUE SPACES.                  01293080
+      *RITM49020-FIN                                                   *01293090
        01  WSV-CLIENTE             PIC X(60) VALUE SPACES.              01300000
        01  WSV-FECHA-10-A          PIC X(10) VALUE SPACES.              01310000
        01  WSV-FECHA-8-N           PIC 9(08) VALUE ZEROS.               01320000
        01  WSV-FECHA-8-A REDEFINES WSV-FECHA-8-N PIC X(08).             01330000
        01  WSV-LEIDOS              PIC 9(08) VALUE ZEROS.               01340000
        01  WSV-ESCRITOS            PIC 9(08) VALUE ZEROS.               01350000
+      *008841-INI                                                      *01351008
+LRH@1  01  WSV-CHECKPT             PIC 9(07) VALUE ZEROS.               01352008
+LRH@1  01  CT-INTERVALO-CHECKPT    PIC 9(07) VALUE 500.                 01353008
+LRH@1  01  WA-CTAVAL-REINICIO      PIC X(20) VALUE SPACES.              01354008
+LRH@1      88  SIN-REINICIO                    VALUE SPACES.            01355008
+LRH@1  01  WA-HORA-CHECKPT         PIC 9(08) VALUE ZEROS.               01355108
+      *008841-FIN                                                      *01356008
        01  WSV-FECHA-PRO.                                               01360000
            02 WSV-FECHA-PRO-A      PIC X(04).                           01370000
            02 WSV-FECHA-PRO-M      PIC X(02).                           01380000
@@ -181,7 +277,32 @@ FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090000
            10 S01-SIGNO-ULTINVE    PIC X(01).                           01730000
            10 S01-ULTINVE          PIC 9(12)V9(02).                     01740000
            10 S01-FHULINVE         PIC X(08).                           01750000
+      *008866-INI                                                      *01755008
+LRH@2      10 S01-SDODEPO          PIC 9(12)V9(02).                     01755108
+LRH@2      10 S01-SDOCOMPR         PIC 9(12)V9(02).                     01755208
+LRH@2      10 S01-SDOSUSCR         PIC 9(12)V9(02).                     01755308
+LRH@2      10 S01-SDOVENTA         PIC 9(12)V9(02).                     01755408
+LRH@2      10 S01-SDOORDVE         PIC 9(12)V9(02).                     01755508
+LRH@2      10 S01-SDOBLOQ          PIC 9(12)V9(02).                     01755608
+      *008866-FIN                                                      *01755708
+      *RITM49014-INI                                                   *01756008
+LRH@13     10 S01-IND-SUSPEN       PIC X(02).                           01756108
+LRH@13     10 S01-FECSUSP          PIC S9(08)V9(10).                    01756208
+      *RITM49014-FIN                                                   *01756308
       *                                                                *01760000
+      *RITM49020-INI                                                   *01756310
+      *  OPCION DE GRABAR EL EXTRACTO S1DQ9FTC TAMBIEN EN FORMATO       *01756312
+      *  DELIMITADO (CSV) O XML, SEGUN EL PARAMETRO LK-FORMATO-SALIDA.  *01756314
+LRH@17 01  WA-FORMATO-SALIDA        PIC X(01)   VALUE SPACE.            01756320
+LRH@17     88  USA-FORMATO-FIJO                 VALUE SPACE.            01756322
+LRH@17     88  USA-FORMATO-DELIMITADO           VALUE 'D'.              01756324
+LRH@17     88  USA-FORMATO-XML                  VALUE 'X'.              01756326
+LRH@17 01  WA-LINEA-ALTERNA         PIC X(600)  VALUE SPACES.           01756330
+LRH@17 01  WA-S01-EDIT.                                                 01756340
+LRH@17     10 WA-S01-SDOREGI        PIC Z(12).9(02).                    01756350
+LRH@17     10 WA-S01-SDOINVE        PIC Z(12).9(02).                    01756360
+      *RITM49020-FIN                                                   *01756390
+      *                                                                *01760100
        01  WA-S1DQ9FTC.                                                 01770000
            10 W01-NUMCLI           PIC X(08).                           01780000
            10 W01-TIPDOC           PIC X(01).                           01790000
@@ -212,9 +333,29 @@ FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090000
            10 W01-SIGNO-ULTINVE    PIC X(01).                           02040000
            10 W01-ULTINVE          PIC 9(12)V9(02).                     02050000
            10 W01-FHULINVE         PIC X(08).                           02060000
+      *008866-INI                                                      *02065008
+LRH@2      10 W01-SDODEPO          PIC 9(12)V9(02).                     02065108
+LRH@2      10 W01-SDOCOMPR         PIC 9(12)V9(02).                     02065208
+LRH@2      10 W01-SDOSUSCR         PIC 9(12)V9(02).                     02065308
+LRH@2      10 W01-SDOVENTA         PIC 9(12)V9(02).                     02065408
+LRH@2      10 W01-SDOORDVE         PIC 9(12)V9(02).                     02065508
+LRH@2      10 W01-SDOBLOQ          PIC 9(12)V9(02).                     02065608
+      *008866-FIN                                                      *02065708
+      *RITM49014-INI                                                   *02066008
+LRH@13     10 W01-IND-SUSPEN       PIC X(02).                           02066108
+LRH@13     10 W01-FECSUSP          PIC S9(08)V9(10).                    02066208
+      *RITM49014-FIN                                                   *02066308
       *                                                                *02070000
        01  WA-VAR-SALDOS.                                               02080000
            02 WA-SALDO                PIC  9(15).                       02090000
+      *008866-INI                                                      *02095008
+LRH@2      02 WA-TOT-DEPOS            PIC  9(15)V9(02).                 02095108
+LRH@2      02 WA-TOT-COMPR            PIC  9(15)V9(02).                 02095208
+LRH@2      02 WA-TOT-SUSCR            PIC  9(15)V9(02).                 02095308
+LRH@2      02 WA-TOT-VENTA            PIC  9(15)V9(02).                 02095408
+LRH@2      02 WA-TOT-ORDVE            PIC  9(15)V9(02).                 02095508
+LRH@2      02 WA-TOT-BLOQ             PIC  9(15)V9(02).                 02095608
+      *008866-FIN                                                      *02095708
            02 WH-SALD0                PIC S9(15).                       02100000
            02 WH-NOMINEM              PIC  9(13)V9(05).                 02110000
            02 WA-SALDO-INVER          PIC  9(15)V9(02).                 02120000
@@ -226,6 +367,10 @@ FVAXX *FVA-XX    26-08-2020 EULER ALVARADO   VALIDA SITUA. CTA Y SALDO *00090000
            02 WA-DIVUSD               PIC  9(15)V9(02).                 02180000
            02 WA-INTUSD               PIC  9(15)V9(02).                 02190000
            02 WA-AMTUSD               PIC  9(15)V9(02).                 02200000
+      *RITM49014-INI                                                   *02205008
+LRH@13     02 WA-IND-SUSPEN           PIC  X(02) VALUE 'NO'.            02205108
+LRH@13     02 WA-FECSUSP              PIC S9(08)V9(10) USAGE COMP-3.    02205208
+      *RITM49014-FIN                                                   *02205308
       *                                                                *02210000
       *    BD PERSONAS                                                  02220000
        01  W-PEWC5201.                                                  02230000
@@ -511,6 +656,12 @@ N          EXEC SQL INCLUDE VLGTHIS END-EXEC.                           02510000
       *---------------*                                                 05030000
        01  LK-PARAMETROS.                                               05040000
            02  LK-LONGITUD     PIC S9(4)   COMP.                        05050000
+      *008841-INI                                                      *05051008
+LRH@1      88  CON-PARM-REINICIO           VALUE +38 THRU +9999.        05052008
+      *008841-FIN                                                      *05053008
+      *RITM49020-INI                                                   *05053108
+LRH@17     88  CON-PARM-FORMATO            VALUE +39 THRU +9999.        05053208
+      *RITM49020-FIN                                                   *05053308
            02  LK-FECHA-D.                                              05060000
                03  LK-F-AA-D   PIC 9999.                                05070000
                03  LK-F-MM-D   PIC 99.                                  05080000
@@ -521,6 +672,12 @@ N          EXEC SQL INCLUDE VLGTHIS END-EXEC.                           02510000
                03  LK-F-MM-H   PIC 99.                                  05130000
                03  LK-F-DD-H   PIC 99.                                  05140000
            02  LK-RFECHA-H  REDEFINES LK-FECHA-H PIC 9(08).             05150000
+      *008841-INI                                                      *05151008
+LRH@1      02  LK-CTAVAL-REINICIO  PIC X(20).                           05152008
+      *008841-FIN                                                      *05153008
+      *RITM49020-INI                                                   *05153508
+LRH@17     02  LK-FORMATO-SALIDA   PIC X(01).                           05153708
+      *RITM49020-FIN                                                   *05153808
       *                                                                 05160000
       *---------------------------------------*                         05170000
        PROCEDURE DIVISION USING LK-PARAMETROS.                          05180000
@@ -557,8 +714,28 @@ PAVXX *    MOVE    WSN-FECHA-PRO-N TO WSV-FECHA-DES-N, WSV-FECHA-HAS-N. 05400000
            MOVE  WSV-FECHA-DES-N    TO WPOL-FECINI, WHAC-FECINI         05450000
            MOVE  WSV-FECHA-HAS-N    TO WPOL-FECFIN, WHAC-FECFIN         05460000
       *                                                                *05470000
-           OPEN INPUT  E1DQ9FTC, E2DQ9ADS                               05480000
-                OUTPUT S1DQ9FTC.                                        05490000
+      *008841-INI                                                      *05471008
+LRH@1      IF CON-PARM-REINICIO                                         05472008
+LRH@1         MOVE LK-CTAVAL-REINICIO  TO WA-CTAVAL-REINICIO            05473008
+LRH@1      ELSE                                                         05474008
+LRH@1         MOVE SPACES              TO WA-CTAVAL-REINICIO            05475008
+LRH@1      END-IF.                                                      05476008
+      *008841-FIN                                                      *05477008
+      *RITM49020-INI                                                   *05477108
+LRH@17     IF CON-PARM-FORMATO                                          05477208
+LRH@17        MOVE LK-FORMATO-SALIDA   TO WA-FORMATO-SALIDA             05477308
+LRH@17     ELSE                                                         05477408
+LRH@17        MOVE SPACE               TO WA-FORMATO-SALIDA             05477508
+LRH@17     END-IF.                                                      05477608
+      *RITM49020-FIN                                                   *05477708
+      *                                                                *05478008
+           IF SIN-REINICIO                                              05479008
+              OPEN INPUT  E1DQ9FTC, E2DQ9ADS                            05480000
+                   OUTPUT S1DQ9FTC, S9DQ9FTX, S8DQ9FTX, S7DQ9FTX        05490000
+           ELSE                                                         05481008
+              OPEN INPUT  E1DQ9FTC, E2DQ9ADS                            05482008
+                   EXTEND S1DQ9FTC, S9DQ9FTX, S8DQ9FTX, S7DQ9FTX        05483008
+           END-IF.                                                      05484008
       *                                                                *05500000
            IF (FS-E1DQ9FTC EQUAL '00' OR '97')                          05510000
               CONTINUE                                                  05520000
@@ -592,11 +769,53 @@ PAVXX *    MOVE    WSN-FECHA-PRO-N TO WSV-FECHA-DES-N, WSV-FECHA-HAS-N. 05400000
               MOVE '02'  TO RETURN-CODE                                 05800000
               STOP RUN                                                  05810000
            END-IF.                                                      05820000
+      *008841-INI                                                      *05821008
+LRH@1      IF (FS-S9DQ9FTX EQUAL '00' OR '97')                          05822008
+LRH@1         CONTINUE                                                  05823008
+LRH@1      ELSE                                                         05824008
+LRH@1         DISPLAY '***********************************'             05825008
+LRH@1         DISPLAY '*  ERROR AL OPEN DE CHECKPOINT    *'             05826008
+LRH@1         DISPLAY '*  ERROR FS-OPS ES :' FS-S9DQ9FTX                05827008
+LRH@1         DISPLAY '***********************************'             05828008
+LRH@1         MOVE '02'  TO RETURN-CODE                                 05829008
+LRH@1         STOP RUN                                                  05829108
+LRH@1      END-IF.                                                      05829208
+      *008841-FIN                                                      *05829308
+      *008877-INI                                                      *05829320
+LRH@3      IF (FS-S8DQ9FTX EQUAL '00' OR '97')                          05829340
+LRH@3         CONTINUE                                                  05829360
+LRH@3      ELSE                                                         05829380
+LRH@3         DISPLAY '***********************************'             05829400
+LRH@3         DISPLAY '*  ERROR AL OPEN DE EXCEPCION     *'             05829420
+LRH@3         DISPLAY '*  ERROR FS-OPS ES :' FS-S8DQ9FTX                05829440
+LRH@3         DISPLAY '***********************************'             05829460
+LRH@3         MOVE '02'  TO RETURN-CODE                                 05829480
+LRH@3         STOP RUN                                                  05829500
+LRH@3      END-IF.                                                      05829520
+      *008877-FIN                                                      *05829540
+      *RITM49020-INI                                                   *05829550
+LRH@17     IF (FS-S7DQ9FTX EQUAL '00' OR '97')                          05829560
+LRH@17        CONTINUE                                                  05829570
+LRH@17     ELSE                                                         05829580
+LRH@17        DISPLAY '***********************************'             05829590
+LRH@17        DISPLAY '*  ERROR AL OPEN DE SALIDA ALTERNA*'             05829600
+LRH@17        DISPLAY '*  ERROR FS-OPS ES :' FS-S7DQ9FTX                05829610
+LRH@17        DISPLAY '***********************************'             05829620
+LRH@17        MOVE '02'  TO RETURN-CODE                                 05829630
+LRH@17        STOP RUN                                                  05829640
+LRH@17     END-IF.                                                      05829650
+      *RITM49020-FIN                                                   *05829660
       *                                                                *05830000
            MOVE ZERO TO VADS-CUENTA.                                    05840000
       *                                                                *05850000
-           PERFORM 10010-LEER-ENTRADA.                                  05860000
-      *                                                                *05870000
+      *008841-INI                                                      *05851008
+LRH@1      IF SIN-REINICIO                                              05852008
+LRH@1         PERFORM 10010-LEER-ENTRADA                                05853008
+LRH@1      ELSE                                                         05854008
+LRH@1         PERFORM 10015-REINICIA-LECTURA                            05855008
+LRH@1      END-IF.                                                      05856008
+      *008841-FIN                                                      *05857008
+      *                                                                *05858008
            PERFORM 10020-LEER-SALDOS.                                   05880000
       *                                                                *05890000
       *     *------------*                                              05900000
@@ -625,7 +844,25 @@ PAVXX *    MOVE    WSN-FECHA-PRO-N TO WSV-FECHA-DES-N, WSV-FECHA-HAS-N. 05400000
            END-EVALUATE                                                 06100000
            .                                                            06110000
       *                                                                 06120000
-      *     *-----------*                                               06130000
+      *008841-INI                                                      *06121008
+      *     *-------------------*                                      *06122008
+LRH@1  10015-REINICIA-LECTURA.                                          06123008
+      *     *-------------------*                                      *06124008
+      *   AVANZA LA LECTURA DE E1DQ9FTC HASTA LA ULTIMA CUENTA          *06125008
+      *   GRABADA EN EL CHECKPOINT ANTERIOR (WA-CTAVAL-REINICIO) Y     *06126008
+      *   CONTINUA CON LA SIGUIENTE, SIN REPROCESAR LO YA GRABADO.     *06127008
+      *                                                                *06128008
+LRH@1      PERFORM 10010-LEER-ENTRADA                                   06129008
+LRH@1         UNTIL FS-E1DQ9FTC = '10'                                  06129108
+LRH@1            OR E01-CTAVAL20 = WA-CTAVAL-REINICIO.                  06129208
+      *                                                                *06129308
+LRH@1      IF FS-E1DQ9FTC NOT = '10'                                    06129408
+LRH@1         PERFORM 10010-LEER-ENTRADA                                06129508
+LRH@1      END-IF                                                       06129608
+LRH@1      .                                                            06129708
+      *008841-FIN                                                      *06129808
+      *                                                                 06130000
+      *     *-----------*                                               06130100
        10020-LEER-SALDOS.                                               06140000
       *     *-----------*                                               06150000
       *                                                                 06160000
@@ -763,12 +1000,30 @@ PAVXX *    MOVE    WSN-FECHA-PRO-N TO WSV-FECHA-DES-N, WSV-FECHA-HAS-N. 05400000
            END-IF                                                       07480000
                                                                         07490000
            MOVE WA-SALDO-VENTA           TO S01-IMPOVTA                 07500000
+      *008866-INI                                                      *07505008
+LRH@2      MOVE WA-TOT-DEPOS            TO S01-SDODEPO                  07505108
+LRH@2      MOVE WA-TOT-COMPR            TO S01-SDOCOMPR                 07505208
+LRH@2      MOVE WA-TOT-SUSCR            TO S01-SDOSUSCR                 07505308
+LRH@2      MOVE WA-TOT-VENTA            TO S01-SDOVENTA                 07505408
+LRH@2      MOVE WA-TOT-ORDVE            TO S01-SDOORDVE                 07505508
+LRH@2      MOVE WA-TOT-BLOQ             TO S01-SDOBLOQ                  07505608
+      *008866-FIN                                                      *07505708
+      *RITM49014-INI                                                   *07507008
+LRH@13     MOVE WA-IND-SUSPEN           TO S01-IND-SUSPEN               07507108
+LRH@13     MOVE WA-FECSUSP              TO S01-FECSUSP                  07507208
+      *RITM49014-FIN                                                   *07507308
            MOVE E01-MONEDA               TO S01-MONCONTR                07510000
                                                                         07520000
 FVAXX *    IF VSMM-SALDO-AUT < ZEROS                                    07530000
 FVAXX *       MOVE '-'                   TO S01-SIGNO-SDOREGI           07540000
 FVAXX *    END-IF                                                       07550000
                                                                         07560000
+      *008877-INI                                                      *07565020
+LRH@3      IF E01-SITUACION = 'CANCELADA' AND VSMM-SALDO-AUT NOT = ZEROS07565040
+LRH@3         PERFORM 20037-GRABA-EXCEPCION-FVAXX                       07565060
+LRH@3      END-IF                                                       07565080
+      *008877-FIN                                                      *07565100
+                                                                        07560000
 FVAXX      IF E01-SITUACION = 'CANCELADA'                               07570000
 FVAXX         MOVE SPACES                TO S01-SIGNO-SDOREGI           07580000
 FVAXX         MOVE ZEROES                TO S01-SDOREGI                 07590000
@@ -938,6 +1193,13 @@ FVAXX      END-IF                                                       07830000
               END-IF                                                    09230000
            END-IF                                                       09240000
                                                                         09250000
+      *008841-INI                                                      *09251008
+LRH@1      ADD  1                       TO  WSV-CHECKPT                 09252008
+LRH@1      IF WSV-CHECKPT NOT LESS CT-INTERVALO-CHECKPT                 09253008
+LRH@1         PERFORM 20900-GRABA-CHECKPOINT                            09254008
+LRH@1      END-IF.                                                      09255008
+      *008841-FIN                                                      *09256008
+                                                                        09257008
            PERFORM 10010-LEER-ENTRADA                                   09260000
            .                                                            09270000
       *                                                                 09280000
@@ -985,7 +1247,119 @@ FVAXX      END-IF                                                       07830000
               STOP RUN                                                  09700000
            END-IF                                                       09710000
            .                                                            09720000
+      *RITM49020-INI                                                   *09720510
+LRH@17     IF NOT USA-FORMATO-FIJO                                      09720520
+LRH@17        PERFORM 20021-GRABA-ALTERNO                                09720530
+LRH@17           THRU 20021-GRABA-ALTERNO-FIN                           09720540
+LRH@17     END-IF.                                                      09720550
+      *RITM49020-FIN                                                   *09720560
+      *                                                                 09730000
+      *RITM49020-INI                                                   *09730510
+      *    *----------------------------*                                09730520
+LRH@17 20021-GRABA-ALTERNO.                                              09730530
+      *    *----------------------------*                                09730540
+      *    GRABA EL MISMO REGISTRO DE SALIDA DE S1DQ9FTC, PERO EN        09730550
+      *    FORMATO DELIMITADO (CSV) O XML, SEGUN WA-FORMATO-SALIDA,      09730560
+      *    PARA PROCESOS QUE CONSUMEN EL EXTRACTO SIN PARSEAR UN         09730570
+      *    REGISTRO DE LONGITUD FIJA.                                    09730580
+LRH@17     MOVE S01-SDOREGI           TO WA-S01-SDOREGI                  09730590
+LRH@17     MOVE S01-SDOINVE           TO WA-S01-SDOINVE                  09730600
+      *                                                                  09730610
+LRH@17     EVALUATE TRUE                                                 09730620
+LRH@17         WHEN USA-FORMATO-DELIMITADO                               09730630
+LRH@17              MOVE SPACES             TO WA-LINEA-ALTERNA          09730640
+LRH@17              STRING S01-NUMCLI          DELIMITED BY SIZE        09730650
+LRH@17                     ';'                 DELIMITED BY SIZE        09730660
+LRH@17                     S01-TIPDOC          DELIMITED BY SIZE        09730670
+LRH@17                     ';'                 DELIMITED BY SIZE        09730680
+LRH@17                     S01-NRODOC          DELIMITED BY SIZE        09730690
+LRH@17                     ';'                 DELIMITED BY SIZE        09730700
+LRH@17                     S01-CTAVAL20        DELIMITED BY SIZE        09730710
+LRH@17                     ';'                 DELIMITED BY SIZE        09730720
+LRH@17                     S01-MONCONTR        DELIMITED BY SIZE        09730730
+LRH@17                     ';'                 DELIMITED BY SIZE        09730740
+LRH@17                     S01-FECALTA         DELIMITED BY SIZE        09730750
+LRH@17                     ';'                 DELIMITED BY SIZE        09730760
+LRH@17                     S01-FECCESE         DELIMITED BY SIZE        09730770
+LRH@17                     ';'                 DELIMITED BY SIZE        09730780
+LRH@17                     S01-SIGNO-SDOREGI   DELIMITED BY SIZE        09730790
+LRH@17                     WA-S01-SDOREGI      DELIMITED BY SIZE        09730800
+LRH@17                     ';'                 DELIMITED BY SIZE        09730810
+LRH@17                     S01-SIGNO-SDOINVE   DELIMITED BY SIZE        09730820
+LRH@17                     WA-S01-SDOINVE      DELIMITED BY SIZE        09730830
+LRH@17                     ';'                 DELIMITED BY SIZE        09730840
+LRH@17                     S01-DIVISA          DELIMITED BY SIZE        09730850
+LRH@17                     ';'                 DELIMITED BY SIZE        09730860
+LRH@17                     S01-RUT             DELIMITED BY SIZE        09730870
+LRH@17                INTO WA-LINEA-ALTERNA                              09730880
+LRH@17              END-STRING                                          09730890
+LRH@17              WRITE REG-S7DQ9FTX FROM WA-LINEA-ALTERNA             09730900
+LRH@17         WHEN USA-FORMATO-XML                                      09730910
+LRH@17              MOVE SPACES             TO WA-LINEA-ALTERNA          09730920
+LRH@17              STRING '<CUENTA>'          DELIMITED BY SIZE         09730930
+LRH@17                     '<NUMCLI>'     S01-NUMCLI    '</NUMCLI>'      09730940
+LRH@17                        DELIMITED BY SIZE                         09730950
+LRH@17                     '<TIPDOC>'     S01-TIPDOC    '</TIPDOC>'      09730960
+LRH@17                        DELIMITED BY SIZE                         09730970
+LRH@17                     '<NRODOC>'     S01-NRODOC    '</NRODOC>'      09730980
+LRH@17                        DELIMITED BY SIZE                         09730990
+LRH@17                     '<CTAVAL20>'   S01-CTAVAL20  '</CTAVAL20>'    09731000
+LRH@17                        DELIMITED BY SIZE                         09731010
+LRH@17                     '<MONCONTR>'   S01-MONCONTR  '</MONCONTR>'    09731020
+LRH@17                        DELIMITED BY SIZE                         09731030
+LRH@17                     '<FECALTA>'    S01-FECALTA   '</FECALTA>'     09731040
+LRH@17                        DELIMITED BY SIZE                         09731050
+LRH@17                     '<FECCESE>'    S01-FECCESE   '</FECCESE>'     09731060
+LRH@17                        DELIMITED BY SIZE                         09731070
+LRH@17                     '<SDOREGI>'    S01-SIGNO-SDOREGI              09731080
+LRH@17                        WA-S01-SDOREGI  '</SDOREGI>'               09731090
+LRH@17                        DELIMITED BY SIZE                         09731100
+LRH@17                     '<SDOINVE>'    S01-SIGNO-SDOINVE              09731110
+LRH@17                        WA-S01-SDOINVE  '</SDOINVE>'               09731120
+LRH@17                        DELIMITED BY SIZE                         09731130
+LRH@17                     '<DIVISA>'     S01-DIVISA    '</DIVISA>'      09731140
+LRH@17                        DELIMITED BY SIZE                         09731150
+LRH@17                     '<RUT>'        S01-RUT       '</RUT>'         09731160
+LRH@17                        DELIMITED BY SIZE                         09731170
+LRH@17                     '</CUENTA>'         DELIMITED BY SIZE         09731180
+LRH@17                INTO WA-LINEA-ALTERNA                              09731190
+LRH@17              END-STRING                                          09731200
+LRH@17              WRITE REG-S7DQ9FTX FROM WA-LINEA-ALTERNA             09731210
+LRH@17     END-EVALUATE                                                  09731220
+      *                                                                  09731230
+LRH@17     IF (FS-S7DQ9FTX NOT = '00')                                   09731240
+LRH@17        DISPLAY '*  ERROR EN GRABAR ALTERNO FS   : ' FS-S7DQ9FTX    09731250
+LRH@17        MOVE '02'  TO RETURN-CODE                                  09731260
+LRH@17        STOP RUN                                                   09731270
+LRH@17     END-IF                                                        09731280
+LRH@17     .                                                             09731290
+LRH@17 20021-GRABA-ALTERNO-FIN.                                          09731300
+LRH@17     EXIT.                                                         09731310
+      *RITM49020-FIN                                                   *09731320
       *                                                                 09730000
+      *008877-INI                                                      *09735020
+      *    *------------------------*                                 * 09735040
+LRH@3  20037-GRABA-EXCEPCION-FVAXX.                                     09735060
+      *    *------------------------*                                 * 09735080
+      *                                                                *09735100
+LRH@3      MOVE E01-CTAVAL20          TO R08-CTAVAL20                   09735120
+LRH@3      IF VSMM-SALDO-AUT < ZEROS                                    09735140
+LRH@3         MOVE '-'                TO R08-SIGNO-SALDO-AUT            09735160
+LRH@3      ELSE                                                         09735180
+LRH@3         MOVE SPACES             TO R08-SIGNO-SALDO-AUT            09735200
+LRH@3      END-IF                                                       09735220
+LRH@3      MOVE VSMM-SALDO-AUT        TO R08-SALDO-AUT                  09735240
+LRH@3      MOVE E01-FECCESE           TO R08-FECCESE                    09735260
+      *                                                                *09735280
+LRH@3      WRITE REG-S8DQ9FTX.                                          09735300
+      *                                                                *09735320
+LRH@3      IF (FS-S8DQ9FTX NOT = '00')                                  09735340
+LRH@3         DISPLAY '*  ERROR EN GRABAR EXCEPCION FS : ' FS-S8DQ9FTX  09735360
+LRH@3         MOVE '02'  TO RETURN-CODE                                 09735380
+LRH@3         STOP RUN                                                  09735400
+LRH@3      END-IF                                                       09735420
+LRH@3      .                                                            09735440
+      *008877-FIN                                                      *09735460
       *     *-------------*                                             09740000
        20030-GENERA-SALDOS.                                             09750000
       *     *-------------*                                             09760000
@@ -999,6 +1373,18 @@ FVAXX      END-IF                                                       07830000
            MOVE ZEROS                 TO WA-DIVUSD                      09840000
            MOVE ZEROS                 TO WA-INTUSD                      09850000
            MOVE ZEROS                 TO WA-AMTUSD                      09860000
+      *008866-INI                                                      *09865008
+LRH@2      MOVE ZEROS                 TO WA-TOT-DEPOS                   09865108
+LRH@2      MOVE ZEROS                 TO WA-TOT-COMPR                   09865208
+LRH@2      MOVE ZEROS                 TO WA-TOT-SUSCR                   09865308
+LRH@2      MOVE ZEROS                 TO WA-TOT-VENTA                   09865408
+LRH@2      MOVE ZEROS                 TO WA-TOT-ORDVE                   09865508
+LRH@2      MOVE ZEROS                 TO WA-TOT-BLOQ                    09865608
+      *008866-FIN                                                      *09865708
+      *RITM49014-INI                                                   *09865808
+LRH@13     MOVE 'NO'                  TO WA-IND-SUSPEN                  09865908
+LRH@13     MOVE ZEROS                 TO WA-FECSUSP                     09866008
+      *RITM49014-FIN                                                   *09866108
       *                                                                *09870000
            PERFORM 20031-SALDO-INVERSION                                09880000
       *                                                                *09890000
@@ -1023,6 +1409,14 @@ FVAXX      END-IF                                                       07830000
                  COMPUTE WA-SALDO       = VADS-DEPOS  + VADS-COMPR      10080000
                                         + VADS-SUSCR  - VADS-VENTA      10090000
                                         - VADS-ORDVE  - VADS-BLOQ       10100000
+      *008866-INI                                                      *10105008
+LRH@2            ADD  VADS-DEPOS  TO WA-TOT-DEPOS                       10105108
+LRH@2            ADD  VADS-COMPR  TO WA-TOT-COMPR                       10105208
+LRH@2            ADD  VADS-SUSCR  TO WA-TOT-SUSCR                       10105308
+LRH@2            ADD  VADS-VENTA  TO WA-TOT-VENTA                       10105408
+LRH@2            ADD  VADS-ORDVE  TO WA-TOT-ORDVE                       10105508
+LRH@2            ADD  VADS-BLOQ   TO WA-TOT-BLOQ                        10105608
+      *008866-FIN                                                      *10105708
                  MOVE VADS-PAVAL   TO VXEN-PAVAL                        10110000
                  MOVE VADS-VALOR   TO VXEN-VALOR                        10120000
                  MOVE VADS-ISIN    TO VXEN-ISIN                         10130000
@@ -1463,6 +1857,8 @@ AAAA       MOVE WSV-FECHA-HAS-A TO  VSMM-FECONTA (01:04)                13160000
                     CONTINUE                                            14480000
                     IF VXEN-SUSPDT > ZEROS                              14490001
                        MOVE VXEN-SUSPDT         TO WXEN-SUSPDT          14500001
+LRH@13                 MOVE 'SI'                TO WA-IND-SUSPEN        14500101
+LRH@13                 MOVE VXEN-SUSPDT         TO WA-FECSUSP           14500201
                        MOVE WXEN-NOMITEMP       TO VXEN-NOMINEM         14510001
                     END-IF                                              14520001
                WHEN OTHER                                               14530000
@@ -1816,6 +2212,55 @@ AAAA       MOVE WSV-FECHA-HAS-A TO  VSMM-FECONTA (01:04)                13160000
            END-EVALUATE.                                                18010000
       *                                                                *18020000
       *     *--------------*                                            18030000
+      *008841-INI                                                      *18031008
+      *     *----------------------*                                   *18032008
+LRH@1  20900-GRABA-CHECKPOINT.                                          18033008
+      *     *----------------------*                                   *18034008
+      *   CADA CT-INTERVALO-CHECKPT CUENTAS, HACE COMMIT Y GRABA EN    *18035008
+      *   S9DQ9FTX LA ULTIMA CUENTA PROCESADA, PARA PERMITIR UN        *18036008
+      *   REARRANQUE SIN REPROCESAR TODO EL EXTRACTO DESDE EL INICIO.  *18037008
+      *                                                                *18038008
+LRH@1      MOVE ZEROS                    TO  WSV-CHECKPT                18039008
+      *                                                                *18039108
+LRH@1      EXEC SQL                                                     18039208
+LRH@1           COMMIT                                                  18039308
+LRH@1      END-EXEC                                                     18039408
+      *                                                                *18039508
+LRH@1      MOVE SQLCODE                  TO  SQLCODE-AUX                18039608
+      *                                                                *18039708
+LRH@1      EVALUATE TRUE                                                18039808
+LRH@1          WHEN DB2-OK                                              18039908
+LRH@1               CONTINUE                                            18040108
+LRH@1          WHEN OTHER                                               18040208
+LRH@1               MOVE 'VL4C9FTX'              TO  W801-PROGRAMA      18040308
+LRH@1               MOVE SPACES                  TO  W801-TABLA         18040408
+LRH@1               MOVE 'COMMIT'                TO  W801-ACCION        18040508
+LRH@1               MOVE E01-CTAVAL20            TO  W801-CLAVE (01:20) 18040608
+LRH@1               MOVE SQLCODE                 TO  W801-SQLCODE       18040708
+LRH@1               MOVE SPACES                  TO  W801-SQLWARN       18040808
+LRH@1               MOVE '20900-GRABA-CHECKPOINT' TO  W801-PARRAFO      18040908
+LRH@1               PERFORM VLPC8010-DISP-ABEND-DB2                     18041008
+LRH@1               PERFORM VLPC8010-ABEND-DB2                          18041108
+LRH@1      END-EVALUATE.                                                18041208
+      *                                                                *18041308
+LRH@1      MOVE E01-CTAVAL20             TO  R09-CTAVAL20               18041408
+LRH@1      MOVE WSV-LEIDOS               TO  R09-CONTADOR               18041508
+LRH@1      MOVE WSV-FECHA-PRO            TO  R09-FECHA-CHECKPT (01:08)  18041608
+LRH@1      ACCEPT WA-HORA-CHECKPT FROM TIME.                            18041708
+LRH@1      MOVE WA-HORA-CHECKPT          TO  R09-HORA-CHECKPT (01:08)   18041808
+      *                                                                *18041908
+LRH@1      WRITE REG-S9DQ9FTX.                                          18042008
+      *                                                                *18042108
+LRH@1      IF FS-S9DQ9FTX NOT = '00'                                    18042208
+LRH@1         DISPLAY '***********************************'             18042308
+LRH@1         DISPLAY '*  ERROR AL GRABAR CHECKPOINT     *'             18042408
+LRH@1         DISPLAY '*  ERROR FS-OPS ES :' FS-S9DQ9FTX                18042508
+LRH@1         DISPLAY '***********************************'             18042608
+LRH@1         MOVE '02'  TO RETURN-CODE                                 18042708
+LRH@1         STOP RUN                                                  18042808
+LRH@1      END-IF                                                       18042908
+LRH@1      .                                                            18043008
+      *008841-FIN                                                      *18043108
       ******************************************************************18040000
       *                   30000-FIN                                    *18050000
       ******************************************************************18060000
