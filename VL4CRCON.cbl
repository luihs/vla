@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID.    VL4CRCON.                                         00000020
+       AUTHOR.        BBVA.                                             00000030
+      ******************************************************************00000040
+      * SISTEMA : VALORES                                              *00000050
+      * FUNCION : CONCILIACION ENTRE VLDTARC Y EL EXTRACTO FATCA        00000060
+      *           (S1DQ9FTC) GENERADO POR VL3CFTC0/VL3CFTCZ, PARA      *00000070
+      *           DETECTAR CUENTAS QUE SE PIERDEN EN LA EXTRACCION     *00000080
+      * FECHA   : 08-08-2026                                           *00000090
+      ******************************************************************00000100
+      ******************************************************************00000110
+      *PETIT/ SA  FECHA-MOD. PROGRAMADOR      DESCRIPCION              *00000120
+      *---------- ---------- ---------------- -------------------------*00000130
+      *RITM47210  08-08-2026 J. MENDOZA V.    CREACION DEL COMPONENTE  *00000140
+      *---------- ---------- ---------------- -------------------------*00000150
+      ******************************************************************00000160
+       ENVIRONMENT DIVISION.                                            00000170
+       CONFIGURATION SECTION.                                           00000180
+       SPECIAL-NAMES.                                                   00000190
+       INPUT-OUTPUT SECTION.                                            00000200
+       FILE-CONTROL.                                                    00000210
+                                                                        00000220
+           SELECT E1VDTARC  ASSIGN       TO E1VDTARC                    00000230
+                            FILE STATUS  IS FS-VLDTARC.                 00000240
+                                                                        00000250
+           SELECT E2DQ9FTC  ASSIGN       TO E2DQ9FTC                    00000260
+                            FILE STATUS  IS FS-DQ9FTC.                  00000270
+                                                                        00000280
+           SELECT S1RCONC   ASSIGN       TO S1RCONC                     00000290
+                            FILE STATUS  IS FS-SRCONC.                  00000300
+       DATA DIVISION.                                                   00000310
+       FILE SECTION.                                                    00000320
+      *                                                                *00000330
+       FD  E1VDTARC                                                     00000340
+           RECORDING MODE  IS  F                                        00000350
+           LABEL  RECORDS  IS  STANDARD                                 00000360
+           DATA RECORD     IS  REG-VLDTARC.                             00000370
+         01  REG-VLDTARC           PIC X(256).                          00000380
+      *                                                                *00000390
+       FD  E2DQ9FTC                                                     00000400
+           RECORDING MODE  IS  F                                        00000410
+           LABEL  RECORDS  IS  STANDARD                                 00000420
+           DATA RECORD     IS  REG-E2DQ9FTC.                            00000430
+         01  REG-E2DQ9FTC          PIC X(214).                          00000440
+      *                                                                *00000450
+       FD  S1RCONC                                                      00000460
+           RECORDING MODE  IS  F                                        00000470
+           LABEL  RECORDS  IS  STANDARD                                 00000480
+           DATA   RECORD   IS  SAL-RCONC.                               00000490
+         01 SAL-RCONC              PIC X(100).                          00000500
+      *                                                                 00000510
+      ******************************************************************00000520
+      **       W O R K I N G - S T O R A G E      S E C T I O N       **00000530
+      ******************************************************************00000540
+       WORKING-STORAGE SECTION.                                         00000550
+      *************************                                         00000560
+      * LAYOUT DE VLDTARC (IGUAL AL USADO POR VL3CFTC0/VL3CFTCZ)        00000570
+       01  W-DCLVLDTARC.                                                00000580
+           05 WARC-CTAVAL20        PIC X(20).                           00000590
+           05 WARC-NUMCLI          PIC S9(8)V USAGE COMP-3.             00000600
+           05 WARC-MONEDA          PIC X(3).                            00000610
+           05 WARC-SITUAC          PIC X(1).                            00000620
+           05 WARC-RUT             PIC S9(8)V USAGE COMP-3.             00000630
+           05 WARC-FEALTREG        PIC S9(8)V USAGE COMP-3.             00000640
+           05 WARC-FEULMOD         PIC S9(8)V USAGE COMP-3.             00000650
+           05 FILLER               PIC X(200).                          00000660
+      * LAYOUT DE S1DQ9FTC (EXTRACTO GENERADO POR VL3CFTC0/VL3CFTCZ)    00000670
+       01  W-REG-S1DQ9FTC.                                              00000680
+           05 R01-CTAVAL20         PIC X(20).                           00000690
+           05 R01-FILLER1          PIC X(01).                           00000700
+           05 R01-MONEDA           PIC X(03).                           00000710
+           05 R01-FILLER2          PIC X(01).                           00000720
+           05 R01-NUMCLI           PIC 9(08).                           00000730
+           05 R01-FILLER3          PIC X(01).                           00000740
+           05 R01-CLIENTE          PIC X(60).                           00000750
+           05 R01-FILLER4          PIC X(01).                           00000760
+           05 R01-SITUACION        PIC X(09).                           00000770
+           05 FILLER               PIC X(23).                           00000780
+      *                                                                 00000790
+       01  WS-CTRL-ARCHIVOS.                                            00000800
+           05 FS-VLDTARC            PIC X(02) VALUE '00'.               00000810
+              88 E1VDTARC-OK                  VALUE '00'.               00000820
+           05 FS-DQ9FTC             PIC X(02) VALUE '00'.               00000830
+              88 E2DQ9FTC-OK                  VALUE '00'.               00000840
+           05 FS-SRCONC             PIC X(02) VALUE '00'.               00000850
+              88 S1RCONC-OK                   VALUE '00'.               00000860
+           05 FIN-FILE-VLDTARC      PIC X(02).                          00000870
+              88 FIN-VLDTARC                   VALUE '00'.              00000880
+              88 FIN-NO-VLDTARC                VALUE '10'.              00000890
+           05 FIN-FILE-DQ9FTC       PIC X(02).                          00000900
+              88 FIN-DQ9FTC                    VALUE '00'.              00000910
+              88 FIN-NO-DQ9FTC                 VALUE '10'.              00000920
+      *                                                                 00000930
+      * VARIABLES PARA CONTROL DE ERRORES                               00000940
+       01 WS-ERROR.                                                     00000950
+          05 WS-ACCION             PIC X(22).                           00000960
+          05 WS-PARRAFO            PIC X(19).                           00000970
+      *                                                                 00000980
+      * LLAVES                                                          00000990
+       01 WS-KEYS-1.                                                    00001000
+          05 KEY-VLDTARC          PIC X(20).                            00001010
+          05 KEY-DQ9FTC           PIC X(20).                            00001020
+      *                                                                 00001030
+      * CONTADORES DE CONTROL                                           00001040
+       01 W-CONTADORES.                                                 00001050
+          05 CONT-LEIDO-VLDTARC    PIC 9(08) VALUE ZEROES.              00001060
+          05 CONT-LEIDO-DQ9FTC     PIC 9(08) VALUE ZEROES.              00001070
+          05 CONT-SIN-EXTRACTO-ACT PIC 9(08) VALUE ZEROES.              00001080
+          05 CONT-SIN-EXTRACTO-CAN PIC 9(08) VALUE ZEROES.              00001090
+          05 CONT-SIN-ORIGEN       PIC 9(08) VALUE ZEROES.              00001100
+          05 CONT-IMPRESO          PIC 9(08) VALUE ZEROES.              00001110
+      *                                                                 00001120
+       01 SALIDA-COMP.                                                  00001130
+          05 SAL-TIPO-DISC         PIC X(20).                           00001140
+          05 FILLER                PIC X(1) VALUE '|'.                  00001150
+          05 SAL-CTAVAL20          PIC X(20).                           00001160
+          05 FILLER                PIC X(1) VALUE '|'.                  00001170
+          05 SAL-SITUACION         PIC X(09).                           00001180
+          05 FILLER                PIC X(1) VALUE '|'.                  00001190
+          05 SAL-NUMCLI            PIC 9(08).                           00001200
+          05 FILLER                PIC X(47) VALUE SPACES.              00001210
+      *                                                                *00001220
+       PROCEDURE DIVISION.                                              00001230
+      *                                                                *00001240
+           PERFORM 1000-INICIO                                          00001250
+              THRU 1000-INICIO-EXIT.                                    00001260
+                                                                        00001270
+           PERFORM 2000-PROCESO                                         00001280
+              UNTIL FIN-VLDTARC AND FIN-DQ9FTC.                         00001290
+                                                                        00001300
+           PERFORM 3000-FIN                                             00001310
+              THRU 3000-FIN-EXIT.                                       00001320
+                                                                        00001330
+           STOP RUN.                                                    00001340
+      *                                                                *00001350
+      *-----------*                                                     00001360
+       1000-INICIO.                                                     00001370
+      *-----------*                                                     00001380
+           INITIALIZE W-CONTADORES.                                     00001390
+                                                                        00001400
+           PERFORM 1100-ABRIR-FICHEROS                                  00001410
+              THRU 1100-ABRIR-FICHEROS-EXIT.                            00001420
+                                                                        00001430
+           PERFORM 1200-LEE-VLDTARC.                                    00001440
+                                                                        00001450
+           PERFORM 1300-LEE-DQ9FTC.                                     00001460
+      *                                                                *00001470
+      *----------------*                                                00001480
+       1000-INICIO-EXIT.                                                00001490
+      *----------------*                                                00001500
+           EXIT.                                                        00001510
+                                                                        00001520
+      *-------------------*                                             00001530
+       1100-ABRIR-FICHEROS.                                             00001540
+      *-------------------*                                             00001550
+           OPEN INPUT  E1VDTARC.                                        00001560
+           IF NOT E1VDTARC-OK                                           00001570
+              MOVE 'OPEN FICHERO E1VDTARC' TO WS-ACCION                 00001580
+              MOVE '1100-ABRIR-FICHEROS'   TO WS-PARRAFO                00001590
+              PERFORM 3001-ERROR                                        00001600
+           END-IF                                                       00001610
+      *                                                                 00001620
+           OPEN INPUT  E2DQ9FTC.                                        00001630
+           IF NOT E2DQ9FTC-OK                                           00001640
+              MOVE 'OPEN FICHERO E2DQ9FTC' TO WS-ACCION                 00001650
+              MOVE '1100-ABRIR-FICHEROS'   TO WS-PARRAFO                00001660
+              PERFORM 3001-ERROR                                        00001670
+           END-IF                                                       00001680
+      *                                                                 00001690
+           OPEN OUTPUT S1RCONC.                                         00001700
+           IF NOT S1RCONC-OK                                            00001710
+              MOVE 'OPEN FICHERO S1RCONC'  TO WS-ACCION                 00001720
+              MOVE '1100-ABRIR-FICHEROS'   TO WS-PARRAFO                00001730
+              PERFORM 3001-ERROR                                        00001740
+           END-IF.                                                      00001750
+      *                                                                *00001760
+      *------------------------*                                        00001770
+       1100-ABRIR-FICHEROS-EXIT.                                        00001780
+      *------------------------*                                        00001790
+           EXIT.                                                        00001800
+      *                                                                 00001810
+      *----------------*                                                00001820
+       1200-LEE-VLDTARC.                                                00001830
+      *----------------*                                                00001840
+           READ E1VDTARC                                                00001850
+           AT END                                                       00001860
+              SET FIN-VLDTARC TO TRUE                                   00001870
+              MOVE HIGH-VALUES TO KEY-VLDTARC                           00001880
+           NOT AT END                                                   00001890
+              MOVE REG-VLDTARC   TO W-DCLVLDTARC                        00001900
+              ADD 1              TO CONT-LEIDO-VLDTARC                  00001910
+              MOVE WARC-CTAVAL20 TO KEY-VLDTARC                         00001920
+           END-READ.                                                    00001930
+      *                                                                 00001940
+      *----------------*                                                00001950
+       1300-LEE-DQ9FTC.                                                 00001960
+      *----------------*                                                00001970
+           READ E2DQ9FTC                                                00001980
+           AT END                                                       00001990
+              SET FIN-DQ9FTC TO TRUE                                    00002000
+              MOVE HIGH-VALUES TO KEY-DQ9FTC                            00002010
+           NOT AT END                                                   00002020
+              MOVE REG-E2DQ9FTC  TO W-REG-S1DQ9FTC                      00002030
+              ADD 1              TO CONT-LEIDO-DQ9FTC                   00002040
+              MOVE R01-CTAVAL20  TO KEY-DQ9FTC                          00002050
+           END-READ.                                                    00002060
+      *                                                                 00002070
+      *------------*                                                    00002080
+       2000-PROCESO.                                                    00002090
+      *------------*                                                    00002100
+           IF FIN-VLDTARC AND FIN-DQ9FTC                                00002110
+              CONTINUE                                                  00002120
+           ELSE                                                         00002130
+              IF KEY-VLDTARC = KEY-DQ9FTC                               00002140
+                 PERFORM 1200-LEE-VLDTARC                               00002150
+                 PERFORM 1300-LEE-DQ9FTC                                00002160
+              ELSE                                                      00002170
+                 IF KEY-VLDTARC < KEY-DQ9FTC                            00002180
+      *             CUENTA EN VLDTARC QUE NO LLEGO AL EXTRACTO          00002190
+                    PERFORM 2100-REPORTA-SIN-EXTRACTO                   00002200
+                    PERFORM 1200-LEE-VLDTARC                            00002210
+                 ELSE                                                   00002220
+      *             CUENTA EN EL EXTRACTO QUE NO EXISTE EN VLDTARC      00002230
+                    PERFORM 2200-REPORTA-SIN-ORIGEN                     00002240
+                    PERFORM 1300-LEE-DQ9FTC                             00002250
+                 END-IF                                                 00002260
+              END-IF                                                    00002270
+           END-IF.                                                      00002280
+      *                                                                *00002290
+       2100-REPORTA-SIN-EXTRACTO.                                       00002300
+      *--------------------------*                                      00002310
+           MOVE 'SIN EXTRACTO FATCA' TO SAL-TIPO-DISC                   00002320
+           MOVE WARC-CTAVAL20        TO SAL-CTAVAL20                    00002330
+           MOVE WARC-NUMCLI          TO SAL-NUMCLI                      00002340
+                                                                        00002350
+           IF WARC-SITUAC = 'A'                                         00002360
+              MOVE 'ACTIVA   '        TO SAL-SITUACION                  00002370
+              ADD 1                   TO CONT-SIN-EXTRACTO-ACT          00002380
+           ELSE                                                         00002390
+              MOVE 'CANCELADA'        TO SAL-SITUACION                  00002400
+              ADD 1                   TO CONT-SIN-EXTRACTO-CAN          00002410
+           END-IF                                                       00002420
+                                                                        00002430
+           PERFORM 2300-IMPRIME-REPORTE                                 00002440
+           .                                                            00002450
+      *                                                                 00002460
+       2200-REPORTA-SIN-ORIGEN.                                         00002470
+      *-------------------------*                                       00002480
+           MOVE 'SIN ORIGEN VLDTARC' TO SAL-TIPO-DISC                   00002490
+           MOVE R01-CTAVAL20         TO SAL-CTAVAL20                    00002500
+           MOVE R01-SITUACION        TO SAL-SITUACION                   00002510
+           MOVE R01-NUMCLI           TO SAL-NUMCLI                      00002520
+           ADD 1                     TO CONT-SIN-ORIGEN                 00002530
+                                                                        00002540
+           PERFORM 2300-IMPRIME-REPORTE                                 00002550
+           .                                                            00002560
+      *                                                                 00002570
+       2300-IMPRIME-REPORTE.                                            00002580
+      *---------------------*                                           00002590
+           MOVE SALIDA-COMP TO SAL-RCONC                                00002600
+           WRITE SAL-RCONC                                              00002610
+           ADD 1 TO CONT-IMPRESO                                        00002620
+           .                                                            00002630
+      *                                                                *00002640
+      *--------*                                                        00002650
+       3000-FIN.                                                        00002660
+      *--------*                                                        00002670
+      *                                                                *00002680
+           CLOSE E1VDTARC                                               00002690
+                 E2DQ9FTC                                               00002700
+                 S1RCONC                                                00002710
+                                                                        00002720
+           DISPLAY '*********** FIN CONCILIACION FATCA ***********'     00002730
+           DISPLAY 'LEIDOS VLDTARC             : ' CONT-LEIDO-VLDTARC   00002740
+           DISPLAY 'LEIDOS S1DQ9FTC            : ' CONT-LEIDO-DQ9FTC    00002750
+           DISPLAY 'SIN EXTRACTO - ACTIVA      : ' CONT-SIN-EXTRACTO-ACT00002760
+           DISPLAY 'SIN EXTRACTO - CANCELADA   : ' CONT-SIN-EXTRACTO-CAN00002770
+           DISPLAY 'SIN ORIGEN EN VLDTARC      : ' CONT-SIN-ORIGEN      00002780
+           DISPLAY 'TOTAL DISCREPANCIAS        : ' CONT-IMPRESO         00002790
+           .                                                            00002800
+      *                                                                *00002810
+      *-------------*                                                   00002820
+       3000-FIN-EXIT.                                                   00002830
+      *-------------*                                                   00002840
+           EXIT.                                                        00002850
+      *                                                                 00002860
+       3001-ERROR.                                                      00002870
+      *-----------*                                                     00002880
+           DISPLAY '********** ERROR EN EL PROGRAMA **********'         00002890
+           DISPLAY 'ACCION:          ' WS-ACCION                        00002900
+           DISPLAY 'PARRAFO:         ' WS-PARRAFO                       00002910
+           DISPLAY '******************************************'         00002920
+           MOVE 08 TO RETURN-CODE                                       00002930
+           STOP RUN.                                                    00002940
+      *-----------------*                                               00002950
+      * FIN DE PROGRAMA *                                               00002960
+      *-----------------*                                               00002970
