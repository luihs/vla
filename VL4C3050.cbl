@@ -28,6 +28,38 @@ JPC@4 *           04.02.14 JHONNY PINEDO C GUARDA TIPO DE CAMBIO EXTRJ.*00260058
       * --------- -------- --------------- ----------------------------*00280058
       * IGH-XXXX  22.08.19 IGH GROUP       CAMBIO MARCA BBVA           *00290058
       * --------- -------- --------------- ----------------------------*00300058
+LRH@1 * RITM48302 08.08.26 LUIS RIVERA H.  AGREGA CUENTA ECONOMICA EN  *00305058
+      *                                    EUROS PARA LIQUIDACION MIR  *00306058
+      *                                    SAB (WSAB-CTAECOE).         *00307058
+      * --------- -------- --------------- ----------------------------*00308058
+LRH@2 * RITM48945 08.08.26 LUIS RIVERA H.  REACTIVA PRELIQUIDACION DE  *00308158
+      *                                    DIVIDENDOS EN 200220-CONTI- *00308258
+      *                                    NUACION-FETCH.              *00308358
+      * --------- -------- --------------- ----------------------------*00308378
+LRH@3 * RITM48950 08.08.26 LUIS RIVERA H.  PERMITE NUMERO VARIABLE DE  *00308398
+      *                                    RUEDAS DE SUSCRIPCION VIA   *00308418
+      *                                    TABLA WA-TABLA-RUEDAS EN VEZ*00308438
+      *                                    DE 3 CAMPOS FIJOS.          *00308458
+      * --------- -------- --------------- ----------------------------*00308478
+LRH@4 * RITM48955 08.08.26 LUIS RIVERA H.  CACHEA EL TIPO DE CAMBIO DE *00308498
+      *                                    GP8C1950 POR PAR DE MONEDAS *00308518
+      *                                    (WA-TABLA-CACHE-CAMBIO) PARA*00308538
+      *                                    NO LLAMAR LA RUTINA POR CADA*00308558
+      *                                    OPERACION.                  *00308578
+      * --------- -------- --------------- ----------------------------*00308598
+LRH@5 * RITM49017 09.08.26 LUIS RIVERA H.  COMMIT PARCIAL CADA         *00308618
+      *                                    CT-INTERVALO-COMMIT OPERACIO*00308638
+      *                                    NES PRELIQUIDADAS, PARA NO  *00308658
+      *                                    REPROCESAR TODO EL LOTE SI  *00308678
+      *                                    EL JOB ABENDA A MITAD DE    *00308698
+      *                                    CORRIDA.                   *00308718
+      * --------- -------- --------------- ----------------------------*00308738
+LRH@6 * RITM49017 09.08.26 LUIS RIVERA H.  DECLARA VLDTOPE-01 WITH HOLD*00308758
+      *                                    PARA QUE EL COMMIT PARCIAL  *00308778
+      *                                    NO CIERRE EL CURSOR AL HACER*00308798
+      *                                    COMMIT, PUES SE REABRE EN   *00308818
+      *                                    CADA FETCH SIGUIENTE.       *00308838
+      * --------- -------- --------------- ----------------------------*00308858
       ******************************************************************00310058
        IDENTIFICATION DIVISION.                                         00320058
       *************************                                         00330058
@@ -80,6 +112,7 @@ JPC@4 *           04.02.14 JHONNY PINEDO C GUARDA TIPO DE CAMBIO EXTRJ.*00260058
        77  WE-IMPLIQ               PIC 9(12)V9(02) VALUE ZEROS.         00800058
        77  WSAB-CTAECOS            PIC X(20)       VALUE SPACES.        00810058
        77  WSAB-CTAECOD            PIC X(20)       VALUE SPACES.        00820058
+LRH@1  77  WSAB-CTAECOE            PIC X(20)       VALUE SPACES.        00821058
                                                                         00830058
        77  SW-TIENE-ERROR          PIC  X(02)      VALUE SPACES.        00840058
            88 NO-TIENE-ERROR                       VALUE 'NO'.          00850058
@@ -169,6 +202,7 @@ JPC@3       10 CT-GP8C1950         PIC X(08)       VALUE 'GP8C1950'.    01650058
             10 CT-T5               PIC X(02)       VALUE 'T5'.          01690058
             10 CT-PEN              PIC X(03)       VALUE 'PEN'.         01700058
             10 CT-USD              PIC X(03)       VALUE 'USD'.         01710058
+LRH@1       10 CT-EUR              PIC X(03)       VALUE 'EUR'.         01711058
             10 WCLAVE              PIC X(10)       VALUE SPACES.        01720058
             10 WESTADO             PIC X(02)       VALUE SPACES.        01730058
             10 WFILES              PIC X(08)       VALUE SPACES.        01740058
@@ -183,7 +217,25 @@ JPC@3       10 CT-GP8C1950         PIC X(08)       VALUE 'GP8C1950'.    01650058
             10 INSERT-VCON         PIC 9(09)       VALUE ZEROES.        01830058
             10 WA-ACTUALIZA-DET    PIC 9(09)       VALUE ZEROES.        01840058
 JPC@3       10 WA-CALL-GP8C1950    PIC 9(09)       VALUE ZEROES.        01850058
+      *RITM49017-INI                                                   *01850068
+LRH@5       10 CT-INTERVALO-COMMIT PIC 9(05)       VALUE 00100.         01850078
+LRH@5       10 WA-CONTADOR-COMMIT  PIC 9(05)       VALUE ZEROS.         01850088
+      *RITM49017-FIN                                                   *01850098
                                                                         01860058
+      *RITM48955-INI                                                   *01860020
+LRH@4  01  WA-NUM-CACHE-CAMBIO    PIC  9(02)      VALUE ZEROS.          01860040
+LRH@4  01  IX-CACHE-CAMBIO        PIC  9(02)      VALUE ZEROS.          01860060
+LRH@4  01  SW-ENCONTRO-CAMBIO     PIC  X(02)      VALUE 'NO'.           01860080
+LRH@4      88 ENCONTRO-CAMBIO                     VALUE 'SI'.           01860100
+LRH@4  01  WA-TABLA-CACHE-CAMBIO.                                       01860120
+LRH@4      02 WA-CACHE-CAMBIO OCCURS 20 TIMES.                          01860140
+LRH@4         03 WA-CACHE-DVADE     PIC X(03).                          01860160
+LRH@4         03 WA-CACHE-DVABO     PIC X(03).                          01860180
+LRH@4         03 WA-CACHE-CAMADE    PIC S9(03)V9(11) COMP-3.            01860200
+LRH@4         03 WA-CACHE-CAMABO    PIC S9(03)V9(11) COMP-3.            01860220
+LRH@4         03 WA-CACHE-CRTMOD    PIC X(02).                          01860240
+      *RITM48955-FIN                                                   *01860260
+                                                                        01860280
 JPC@3  01  W-CAMBIO               PIC S9(03)V9(15) COMP-3  VALUE 0.     01870058
 JPC@3  01  W-CAMBIO-PEN           PIC S9(03)V9(15) COMP-3  VALUE 0.     01880058
 JPC@3  01  W-WOPS-TIPO-CAMBIO     PIC  9(08)V9(05).                     01890058
@@ -224,6 +276,15 @@ JPC@3     02 W-IMPOR9             PIC S9(13)V9(02) VALUE 0.             02050058
        01  W-FECHA-FFRUEDA-2      PIC 9(8).                             02240058
        01  W-FECHA-FFRUEDA-3      PIC 9(8).                             02250058
       *                                                                 02260058
+      *RITM48950-INI                                                   *02261018
+LRH@3  01  WA-NUM-RUEDAS          PIC  9(02)      VALUE 3.              02261038
+LRH@3  01  IX-RUEDA               PIC  9(02)      VALUE ZEROS.          02261058
+LRH@3  01  WA-TABLA-RUEDAS.                                             02261078
+LRH@3      02 WA-RUEDA OCCURS 3 TIMES.                                  02261098
+LRH@3         03 WA-RUEDA-FECHA   PIC 9(8).                             02261118
+LRH@3         03 WA-RUEDA-CONF    PIC X(01).                            02261138
+      *RITM48950-FIN                                                   *02261158
+      *                                                                 02261178
       ******************************************************************02270058
       *                       CONTADORES                               *02280058
       ******************************************************************02290058
@@ -412,7 +473,7 @@ JPC@2      EXEC SQL  INCLUDE  VLGTREL       END-EXEC.                   04030058
       *                  CURSOR VLDTOPE-01                             *04120058
       *    ----------------------------------------------------------- *04130058
            EXEC SQL                                                     04140058
-                DECLARE  VLDTOPE-01 CURSOR FOR                          04150058
+LRH@6           DECLARE  VLDTOPE-01 CURSOR WITH HOLD FOR                04150058
                  SELECT  VOPE_PAVAL       , VOPE_VALOR       ,          04160058
                          VOPE_ISIN        , VOPE_FECHOP      ,          04170058
                          VOPE_FORMAT      , VOPE_TIPOP       ,          04180058
@@ -485,6 +546,7 @@ JPC@3 *    ACCEPT FECHA-SYSIN.                                          04730058
            PERFORM SELECT-VLDTXBO.                                      04850058
            MOVE VXBO-CTAECOS         TO  WSAB-CTAECOS.                  04860058
            MOVE VXBO-CTAECOD         TO  WSAB-CTAECOD.                  04870058
+LRH@1      MOVE VXBO-CTAECOE         TO  WSAB-CTAECOE.                  04871058
                                                                         04880058
            MOVE WSAB-CTAECOS(01:04)  TO  MDC-ENTIDAD.                   04890058
            MOVE WSAB-CTAECOS(05:04)  TO  MDC-CENTRO-ALTA.               04900058
@@ -499,6 +561,13 @@ JPC@3 *    ACCEPT FECHA-SYSIN.                                          04730058
            PERFORM CALL-BG9CMDC0.                                       04990058
            MOVE MDC-DIGICCC1         TO  WSAB-CTAECOD (09:01).          05000058
            MOVE MDC-DIGICCC2         TO  WSAB-CTAECOD (10:01).          05010058
+      *                                                                *05011058
+LRH@1      MOVE WSAB-CTAECOE(01:04)  TO  MDC-ENTIDAD.                   05012058
+LRH@1      MOVE WSAB-CTAECOE(05:04)  TO  MDC-CENTRO-ALTA.               05013058
+LRH@1      MOVE WSAB-CTAECOE(11:10)  TO  MDC-CUENTA.                    05014058
+LRH@1      PERFORM CALL-BG9CMDC0.                                       05015058
+LRH@1      MOVE MDC-DIGICCC1         TO  WSAB-CTAECOE (09:01).          05016058
+LRH@1      MOVE MDC-DIGICCC2         TO  WSAB-CTAECOE (10:01).          05017058
       *                                                                *05020058
            MOVE 99                   TO  VXBO-CLABOL.                   05030058
            PERFORM SELECT-VLDTXBO.                                      05040058
@@ -593,18 +662,30 @@ JPC@2      MOVE W-FECHA-AMD-N              TO VOPE-FCONTA               05230058
               MOVE VOPE-TIPOP               TO SW-OPE-FINANCIERA (02:01)05930058
               EVALUATE TRUE                                             05940058
                   WHEN OPE-SUSCRIPCION                                  05950058
-                       MOVE VOPE-SUS-FCORUEDA1     TO W-FECHA-FFRUEDA-1 05960058
-                       MOVE VOPE-SUS-FCORUEDA2     TO W-FECHA-FFRUEDA-2 05970058
-                       MOVE VOPE-SUS-FCORUEDA3     TO W-FECHA-FFRUEDA-3 05980058
-                       IF ( W-FECHA-AMD EQUAL  W-FECHA-FFRUEDA-1   AND  05990058
-                            VOPE-SUS-CORUEDA1  = 'S' )                  06000058
-                       OR ( W-FECHA-AMD EQUAL  W-FECHA-FFRUEDA-2   AND  06010058
-                            VOPE-SUS-CORUEDA2  = 'S' )                  06020058
-                       OR ( W-FECHA-AMD EQUAL  W-FECHA-FFRUEDA-3   AND  06030058
-                            VOPE-SUS-CORUEDA3  = 'S' )                  06040058
-                            SET SW-PROCESO-SI          TO TRUE          06050058
-                       END-IF                                           06060058
+      *RITM48950-INI                                                   *05958058
+      *                MOVE VOPE-SUS-FCORUEDA1     TO W-FECHA-FFRUEDA-1 05960058
+      *                MOVE VOPE-SUS-FCORUEDA2     TO W-FECHA-FFRUEDA-2 05970058
+      *                MOVE VOPE-SUS-FCORUEDA3     TO W-FECHA-FFRUEDA-3 05980058
+      *                IF ( W-FECHA-AMD EQUAL  W-FECHA-FFRUEDA-1   AND  05990058
+      *                     VOPE-SUS-CORUEDA1  = 'S' )                  06000058
+      *                OR ( W-FECHA-AMD EQUAL  W-FECHA-FFRUEDA-2   AND  06010058
+      *                     VOPE-SUS-CORUEDA2  = 'S' )                  06020058
+      *                OR ( W-FECHA-AMD EQUAL  W-FECHA-FFRUEDA-3   AND  06030058
+      *                     VOPE-SUS-CORUEDA3  = 'S' )                  06040058
+      *                     SET SW-PROCESO-SI          TO TRUE          06050058
+      *                END-IF                                           06060058
+LRH@3                  MOVE VOPE-SUS-FCORUEDA1  TO WA-RUEDA-FECHA (1)   06060158
+LRH@3                  MOVE VOPE-SUS-CORUEDA1   TO WA-RUEDA-CONF  (1)   06060258
+LRH@3                  MOVE VOPE-SUS-FCORUEDA2  TO WA-RUEDA-FECHA (2)   06060358
+LRH@3                  MOVE VOPE-SUS-CORUEDA2   TO WA-RUEDA-CONF  (2)   06060458
+LRH@3                  MOVE VOPE-SUS-FCORUEDA3  TO WA-RUEDA-FECHA (3)   06060558
+LRH@3                  MOVE VOPE-SUS-CORUEDA3   TO WA-RUEDA-CONF  (3)   06060658
+LRH@3                  PERFORM 200221-BUSCA-RUEDA                       06060758
+      *RITM48950-FIN                                                   *06060858
+      *RITM48945-INI                                                   *06069058
       *           WHEN OPE-DIVIDENDOS                                   06070058
+LRH@2             WHEN OPE-DIVIDENDOS                                   06071058
+      *RITM48945-FIN                                                   *06072058
                   WHEN OPE-INTERESES                                    06080058
                   WHEN OPE-AMORTIZACION                                 06090058
                        IF VOPE-FCONTA = W-FECHA-AMD-N AND               06100058
@@ -619,11 +700,64 @@ JPC@2      MOVE W-FECHA-AMD-N              TO VOPE-FCONTA               05230058
               IF SW-PROCESO-SI                                          06190058
                  ADD  1                  TO WA-PROCES-OPE-OK            06200058
                  PERFORM PROCESO-CURSOR-DET                             06210058
+      *RITM49017-INI                                                   *06211018
+LRH@5            ADD  1                  TO WA-CONTADOR-COMMIT          06211038
+LRH@5            IF WA-CONTADOR-COMMIT NOT LESS CT-INTERVALO-COMMIT     06211058
+LRH@5               PERFORM 200230-COMMIT-PARCIAL                       06211078
+LRH@5            END-IF                                                 06211098
+      *RITM49017-FIN                                                   *06211118
               END-IF                                                    06220058
            ELSE                                                         06230058
               SET SW-SI-FIN-CUR-OPE        TO TRUE                      06240058
            END-IF.                                                      06250058
+                                                                        06261008
+      *RITM49017-INI                                                   *06261028
+      *    *-----------------*                                         *06261038
+LRH@5  200230-COMMIT-PARCIAL.                                           06261048
+      *    *-----------------*                                         *06261068
+LRH@5      EXEC SQL                                                     06261088
+LRH@5           COMMIT                                                  06261108
+LRH@5      END-EXEC                                                     06261128
+                                                                        06261148
+LRH@5      MOVE SQLCODE                        TO SQLCODE-AUX          06261168
+                                                                        06261188
+LRH@5      EVALUATE TRUE                                                06261208
+LRH@5          WHEN DB2-OK                                              06261228
+LRH@5               CONTINUE                                            06261248
+LRH@5          WHEN OTHER                                               06261268
+LRH@5               MOVE  CT-VL4C3050       TO W801-PROGRAMA            06261288
+LRH@5               MOVE  SPACES            TO W801-TABLA               06261308
+LRH@5               MOVE 'COMMIT      '     TO W801-ACCION              06261328
+LRH@5               MOVE  SPACES            TO W801-CLAVE               06261348
+LRH@5               MOVE  SQLCODE           TO W801-SQLCODE             06261368
+LRH@5               MOVE  SPACES            TO W801-SQLWARN             06261388
+LRH@5               MOVE '200230-COMMIT-PARCIAL' TO W801-PARRAFO        06261408
+LRH@5               PERFORM  VLPC8010-DISP-ABEND-DB2                    06261428
+LRH@5               PERFORM  VLPC8010-ABEND-DB2                         06261448
+LRH@5      END-EVALUATE                                                 06261468
+                                                                        06261488
+LRH@5      MOVE ZEROS                          TO WA-CONTADOR-COMMIT.   06261508
+      *RITM49017-FIN                                                   *06261528
                                                                         06260058
+      *RITM48950-INI                                                   *06261018
+      *    *-----------------*                                         *06261038
+LRH@3  200221-BUSCA-RUEDA.                                              06261058
+      *    *-----------------*                                         *06261078
+LRH@3      MOVE ZEROS                       TO IX-RUEDA                 06261098
+LRH@3      PERFORM 200222-COMPARA-RUEDA                                 06261118
+LRH@3         UNTIL IX-RUEDA NOT LESS WA-NUM-RUEDAS                     06261138
+LRH@3                              OR SW-PROCESO-SI.                    06261158
+      *                                                                *06261178
+      *    *-----------------*                                         *06261198
+LRH@3  200222-COMPARA-RUEDA.                                            06261218
+      *    *-----------------*                                         *06261238
+LRH@3      ADD  1                           TO IX-RUEDA                 06261258
+LRH@3      IF W-FECHA-AMD EQUAL WA-RUEDA-FECHA (IX-RUEDA) AND           06261278
+LRH@3         WA-RUEDA-CONF (IX-RUEDA) = 'S'                            06261298
+LRH@3         SET SW-PROCESO-SI            TO TRUE                      06261318
+LRH@3      END-IF.                                                      06261338
+      *RITM48950-FIN                                                   *06261358
+                                                                        06261378
        PROCESO-CURSOR-DET.                                              06270058
       *==================*                                              06280058
            MOVE ZEROS                   TO WT-COMISION.                 06290058
@@ -699,6 +833,7 @@ JPC@4      INITIALIZE                    W-TC-GP8C1950.                 06870058
                     IF (VDET-SUS-ORDSUS > ZEROS           ) AND         06990058
                        (VDET-SUS-CTAECO  NOT = VXBO-CTAECOS AND         07000058
                                                VXBO-CTAECOD AND         07010058
+LRH@1                                          VXBO-CTAECOE AND         07011058
                                                VXMI-CTACARGO)           07020058
                        ADD 1                  TO WA-LEIDOS-DET-OK       07030058
                        PERFORM PROCESO-CONTABLE                         07040058
@@ -712,6 +847,7 @@ JPC@4      INITIALIZE                    W-TC-GP8C1950.                 06870058
                     IF (VDET-PTS-COMVEN > ZEROS           ) AND         07120058
                        (VDET-NUMCTA      NOT = VXBO-CTAECOS AND         07130058
                                                VXBO-CTAECOD AND         07140058
+LRH@1                                          VXBO-CTAECOE AND         07141058
                                                VXMI-CTACARGO)           07150058
                        ADD 1                        TO WA-LEIDOS-DET-OK 07160058
                        PERFORM PROCESO-CONTABLE2                        07170058
@@ -1023,21 +1159,29 @@ JPC@3                                        INTO MIR-OBSERVA           09830058
            INITIALIZE                     REG-G10FMIR,                  10230058
                                           REG-G10FTI0.                  10240058
                                                                         10250058
-           IF VCON-MONEDA-CTA = 'PEN'                                   10260058
+LRH@1      EVALUATE VCON-MONEDA-CTA                                     10251058
+LRH@1          WHEN CT-PEN                                              10252058
               MOVE WSAB-CTAECOS(01:04) TO MIR-ENTIDAD                   10270058
               MOVE WSAB-CTAECOS(05:04) TO MIR-CENTRO-ALTA               10280058
 JPC@2         MOVE '0567'              TO MIR-CENTRO-ORI                10290058
               MOVE WSAB-CTAECOS(09:01) TO MIR-DIGICCC1                  10300058
               MOVE WSAB-CTAECOS(10:01) TO MIR-DIGICCC2                  10310058
               MOVE WSAB-CTAECOS(11:10) TO MIR-CUENTA                    10320058
-           ELSE                                                         10330058
+LRH@1          WHEN CT-EUR                                              10321058
+LRH@1         MOVE WSAB-CTAECOE(01:04) TO MIR-ENTIDAD                   10322058
+LRH@1         MOVE WSAB-CTAECOE(05:04) TO MIR-CENTRO-ALTA               10323058
+LRH@1         MOVE '0567'              TO MIR-CENTRO-ORI                10324058
+LRH@1         MOVE WSAB-CTAECOE(09:01) TO MIR-DIGICCC1                  10325058
+LRH@1         MOVE WSAB-CTAECOE(10:01) TO MIR-DIGICCC2                  10326058
+LRH@1         MOVE WSAB-CTAECOE(11:10) TO MIR-CUENTA                    10327058
+LRH@1          WHEN OTHER                                               10328058
               MOVE WSAB-CTAECOD(01:04) TO MIR-ENTIDAD                   10340058
               MOVE WSAB-CTAECOD(05:04) TO MIR-CENTRO-ALTA               10350058
 JPC@2         MOVE '0567'              TO MIR-CENTRO-ORI                10360058
               MOVE WSAB-CTAECOD(09:01) TO MIR-DIGICCC1                  10370058
               MOVE WSAB-CTAECOD(10:01) TO MIR-DIGICCC2                  10380058
               MOVE WSAB-CTAECOD(11:10) TO MIR-CUENTA                    10390058
-           END-IF                                                       10400058
+LRH@1      END-EVALUATE                                                 10400058
            MOVE '0011'                 TO MIR-ENTIDAD-ORI               10410058
            MOVE CT-VL4C3050            TO MIR-USERID-ORI                10420058
            MOVE SPACES                 TO MIR-NETNAME-ORI               10430058
@@ -1114,21 +1258,29 @@ JPC@3      END-EVALUATE                                                 10860058
       *                                                                *11140058
            INITIALIZE                     REG-G10FMIR,                  11150058
                                           REG-G10FTI0.                  11160058
-           IF VCON-MONEDA-CTA = 'PEN'                                   11170058
+LRH@1      EVALUATE VCON-MONEDA-CTA                                     11161058
+LRH@1          WHEN CT-PEN                                              11162058
               MOVE WSAB-CTAECOS(01:04) TO MIR-ENTIDAD                   11180058
               MOVE WSAB-CTAECOS(05:04) TO MIR-CENTRO-ALTA               11190058
 JPC@2         MOVE '0567'              TO MIR-CENTRO-ORI                11200058
               MOVE WSAB-CTAECOS(09:01) TO MIR-DIGICCC1                  11210058
               MOVE WSAB-CTAECOS(10:01) TO MIR-DIGICCC2                  11220058
               MOVE WSAB-CTAECOS(11:10) TO MIR-CUENTA                    11230058
-           ELSE                                                         11240058
+LRH@1          WHEN CT-EUR                                              11231058
+LRH@1         MOVE WSAB-CTAECOE(01:04) TO MIR-ENTIDAD                   11232058
+LRH@1         MOVE WSAB-CTAECOE(05:04) TO MIR-CENTRO-ALTA               11233058
+LRH@1         MOVE '0567'              TO MIR-CENTRO-ORI                11234058
+LRH@1         MOVE WSAB-CTAECOE(09:01) TO MIR-DIGICCC1                  11235058
+LRH@1         MOVE WSAB-CTAECOE(10:01) TO MIR-DIGICCC2                  11236058
+LRH@1         MOVE WSAB-CTAECOE(11:10) TO MIR-CUENTA                    11237058
+LRH@1          WHEN OTHER                                               11238058
               MOVE WSAB-CTAECOD(01:04) TO MIR-ENTIDAD                   11250058
               MOVE WSAB-CTAECOD(05:04) TO MIR-CENTRO-ALTA               11260058
 JPC@2         MOVE '0567'              TO MIR-CENTRO-ORI                11270058
               MOVE WSAB-CTAECOD(09:01) TO MIR-DIGICCC1                  11280058
               MOVE WSAB-CTAECOD(10:01) TO MIR-DIGICCC2                  11290058
               MOVE WSAB-CTAECOD(11:10) TO MIR-CUENTA                    11300058
-           END-IF                                                       11310058
+LRH@1      END-EVALUATE                                                 11310058
            MOVE '0011'                 TO MIR-ENTIDAD-ORI               11320058
            MOVE CT-VL4C3050            TO MIR-USERID-ORI                11330058
            MOVE SPACES                 TO MIR-NETNAME-ORI               11340058
@@ -1521,8 +1673,10 @@ JPC@4      MOVE W-TC-GP8C1950                  TO  VCON-TEX-CON08-T1.   14370058
            EXEC SQL                                                     15210058
                 SELECT  VXBO_CTAECOS                                    15220058
                      ,  VXBO_CTAECOD                                    15230058
+LRH@1                ,  VXBO_CTAECOE                                    15231058
                   INTO :VXBO-CTAECOS                                    15240058
                      , :VXBO-CTAECOD                                    15250058
+LRH@1                , :VXBO-CTAECOE                                    15251058
                   FROM  VLDTXBO                                         15260058
                  WHERE  VXBO_CLABOL  = :VXBO-CLABOL                     15270058
            END-EXEC.                                                    15280058
@@ -1992,14 +2146,42 @@ PEN              MOVE MDC-CDDIVIS          TO W950-GPCDVADE             19770058
                  INITIALIZE                   W950-GPINOABO             19920058
               END-IF                                                    19930058
            END-IF                                                       19940058
-           MOVE SPACES                     TO W950-GPFVIVBI.            19950058
-           ADD  1                          TO WA-CALL-GP8C1950.         19960058
+      *RITM48955-INI                                                   *19945020
+      *    MOVE SPACES                     TO W950-GPFVIVBI.            19945040
+      *    ADD  1                          TO WA-CALL-GP8C1950.         19945060
+      *                                                                 19945080
+      *    MOVE 'VL4C3050 CALCULO DEL CAMBIO DE LA MONEDA'              19945100
+      *                                          TO W950-GPDATADI.      19945120
+      *                                                                 19945140
+      *    CALL CT-GP8C1950 USING GPWC950.                              19945160
+LRH@4      PERFORM 200810-BUSCA-CACHE-CAMBIO                            19945180
+LRH@4      IF ENCONTRO-CAMBIO                                           19945200
+LRH@4         MOVE WA-CACHE-CAMADE (IX-CACHE-CAMBIO) TO W950-GPCAMADE   19945220
+LRH@4         MOVE WA-CACHE-CAMABO (IX-CACHE-CAMBIO) TO W950-GPCAMABO   19945240
+LRH@4         MOVE WA-CACHE-CRTMOD (IX-CACHE-CAMBIO) TO W950-GPCRTMOD   19945260
+LRH@4      ELSE                                                         19945280
+LRH@4         MOVE SPACES                  TO W950-GPFVIVBI             19945300
+LRH@4         ADD  1                       TO WA-CALL-GP8C1950          19945320
+LRH@4         MOVE 'VL4C3050 CALCULO DEL CAMBIO DE LA MONEDA'           19945340
+LRH@4                                       TO W950-GPDATADI            19945360
+LRH@4         CALL CT-GP8C1950 USING GPWC950                            19945380
+LRH@4         IF W950-GPCRTMOD = '00' AND                               19945400
+LRH@4            WA-NUM-CACHE-CAMBIO LESS 20                            19945420
+LRH@4            ADD  1                 TO WA-NUM-CACHE-CAMBIO          19945440
+LRH@4            MOVE W950-GPCDVADE  TO WA-CACHE-DVADE                  19945460
+LRH@4                                    (WA-NUM-CACHE-CAMBIO)          19945480
+LRH@4            MOVE W950-GPCDVABO  TO WA-CACHE-DVABO                  19945500
+LRH@4                                    (WA-NUM-CACHE-CAMBIO)          19945520
+LRH@4            MOVE W950-GPCAMADE  TO WA-CACHE-CAMADE                 19945540
+LRH@4                                    (WA-NUM-CACHE-CAMBIO)          19945560
+LRH@4            MOVE W950-GPCAMABO  TO WA-CACHE-CAMABO                 19945580
+LRH@4                                    (WA-NUM-CACHE-CAMBIO)          19945600
+LRH@4            MOVE W950-GPCRTMOD  TO WA-CACHE-CRTMOD                 19945620
+LRH@4                                    (WA-NUM-CACHE-CAMBIO)          19945640
+LRH@4         END-IF                                                    19945660
+LRH@4      END-IF.                                                      19945680
+      *RITM48955-FIN                                                   *19945700
       *                                                                *19970058
-           MOVE 'VL4C3050 CALCULO DEL CAMBIO DE LA MONEDA'              19980058
-                                                 TO W950-GPDATADI.      19990058
-      *                                                                *20000058
-           CALL CT-GP8C1950 USING GPWC950.                              20010058
-      *                                                                *20020058
            IF W950-GPCRTMOD = '00'                                      20030058
 JPC@4         MOVE W950-GPCAMADE          TO WTC-GPCAMADE               20040058
 JPC@4         MOVE W950-GPCAMABO          TO WTC-GPCAMABO               20050058
@@ -2087,6 +2269,25 @@ JPC@4         MOVE W950-GPCAMABO          TO WTC-GPCAMABO               20050058
        200800-TIPO-CAMBIO-FIN.                                          20870058
       *    *-----------------*                                          20880058
            EXIT.                                                        20890058
+      *RITM48955-INI                                                   *20895020
+      *    *-----------------------*                                   *20895040
+LRH@4  200810-BUSCA-CACHE-CAMBIO.                                       20895060
+      *    *-----------------------*                                   *20895080
+LRH@4      MOVE 'NO'                        TO SW-ENCONTRO-CAMBIO       20895100
+LRH@4      MOVE ZEROS                       TO IX-CACHE-CAMBIO          20895120
+LRH@4      PERFORM 200820-COMPARA-CACHE-CAMBIO                          20895140
+LRH@4         UNTIL IX-CACHE-CAMBIO NOT LESS WA-NUM-CACHE-CAMBIO        20895160
+LRH@4                                    OR ENCONTRO-CAMBIO.            20895180
+      *                                                                *20895200
+      *    *-----------------------*                                   *20895220
+LRH@4  200820-COMPARA-CACHE-CAMBIO.                                     20895240
+      *    *-----------------------*                                   *20895260
+LRH@4      ADD  1                           TO IX-CACHE-CAMBIO          20895280
+LRH@4      IF WA-CACHE-DVADE (IX-CACHE-CAMBIO) = W950-GPCDVADE AND      20895300
+LRH@4         WA-CACHE-DVABO (IX-CACHE-CAMBIO) = W950-GPCDVABO          20895320
+LRH@4         MOVE 'SI'                     TO SW-ENCONTRO-CAMBIO       20895340
+LRH@4      END-IF.                                                      20895360
+      *RITM48955-FIN                                                   *20895380
       *-------------------*                                             20900058
       *999-COPYS-ERRORES. *                                             20910058
       *-------------------*                                             20920058
