@@ -102,10892 +102,11963 @@ JPC@6 *201402029 04-09-2014 JHONNY PINEDO C. PERMITIR CUSTODIO TITULOS *00099014
 JPC@7 *201410050 10-11-2014 JHONNY PINEDO C. RUTINA VALIDA ESTADO FATCA*00102014
       *                                      DEL CLIENTE.              *00103014
       *---------- ---------- --------------- --------------------------*00104014
-EZS@1 *6762018034 28-09-2018 EDGAR ZAVALETA  BLOQUEO AUTOMATICO DE APER*00105014
-      *                                      TURA CTA VALOR CLIENTE    *00106014
-      *                                      INELEGIBLE                *00107014
-      ******************************************************************00108014
-       ENVIRONMENT DIVISION.                                            00109014
-      *-------------------------                                        00110014
-       CONFIGURATION SECTION.                                           00111014
-       SPECIAL-NAMES.                                                   00112014
-           DECIMAL-POINT IS COMMA.                                      00113014
-      *                                                                 00114014
-       DATA DIVISION.                                                   00115014
-      *-------------*                                                   00116014
-       WORKING-STORAGE SECTION.                                         00117014
-      *************************                                         00118014
-       01  VL7CRLOG                     PIC X(008)  VALUE 'VL7CRLOG'.   00119014
-       01  VL7CJETF                     PIC X(008)  VALUE 'VL7CJETF'.   00120014
-       01  BG7CAPE4                     PIC X(008)  VALUE 'BG7CAPE4'.   00121014
-       01  TC2C1000                     PIC X(008)  VALUE 'TC2C1000'.   00122014
-       01  TC2C1500                     PIC X(008)  VALUE 'TC2C1500'.   00123014
-       01  TC2C1700                     PIC X(008)  VALUE 'TC2C1700'.   00124014
-       01  TC2C1820                     PIC X(008)  VALUE 'TC2C1820'.   00125014
-       01  PE2C5000                     PIC X(008)  VALUE 'PE2C5000'.   00126014
-       01  PE2C5100                     PIC X(008)  VALUE 'PE2C5100'.   00127014
-       01  PE2C5201                     PIC X(008)  VALUE 'PE2C5201'.   00128014
-       01  PE2C5390                     PIC X(008)  VALUE 'PE2C5390'.   00129014
-       01  PE2C5400                     PIC X(008)  VALUE 'PE2C5400'.   00130014
-       01  PE2C6000                     PIC X(008)  VALUE 'PE2C6000'.   00131014
-       01  BG2CMDC0                     PIC X(008)  VALUE 'BG2CMDC0'.   00132014
-       01  BG2CMSC0                     PIC X(008)  VALUE 'BG2CMSC0'.   00133014
-       01  BR2CCDE0                     PIC X(008)  VALUE 'BR2CCDE0'.   00134014
-       01  QG1CABC                      PIC X(008)  VALUE 'QG1CABC'.    00135014
-       01  LE6CCFA0                     PIC X(008)  VALUE 'LE6CCFA0'.   00136014
-JPC@2  01  SM7CNIN0                     PIC X(008)  VALUE 'SM7CNIN0'.   00137014
-JPC@7  01  VL7C0088                     PIC X(008)  VALUE 'VL7C0088'.   00138014
-EZS@1  01  PE7C4140                     PIC X(008)  VALUE 'PE7C4140'.   00139014
-      *                                                                 00140014
-       01  W-CCC-CAR-JET.                                               00141014
-           03  W-ENT-CAR-JET            PIC 9(004)  VALUE ZEROES.       00142014
-           03  W-SUC-CAR-JET            PIC 9(004)  VALUE ZEROES.       00143014
-           03  W-DIG-CAR-JET            PIC 9(002)  VALUE ZEROES.       00144014
-           03  W-CUENTA-JET             PIC 9(010)  VALUE ZEROES.       00145014
-      *                                                                 00146014
-       01  WA-COD-ERROR                 PIC X(007)  VALUE SPACES.       00147014
-       01  WA-CTA-091                   PIC X(020)  VALUE SPACES.       00148014
-       01  W-VARIABLES.                                                 00149014
-LERS       03 SW-DET                    PIC 9(001)  VALUE 0.            00150014
-           03 W-NUMECTA.                                                00151014
-              05 W-NUMECTA-N            PIC 9(008)  VALUE ZEROS.        00152014
-           03 W-CUSTINT.                                                00153014
-              05 W-CUSTINT-N            PIC 9(004)  VALUE ZEROS.        00154014
-           03 W-DOMICILI1               PIC X(150)  VALUE SPACES.       00155014
-           03 W-2DOS-TITULARES          PIC X(070)  VALUE SPACES.       00156014
-           03 W-2DOS-DIRECC             PIC X(070)  VALUE SPACES.       00157014
-           03 W-TIPO-VINCUL             PIC X(020)  VALUE SPACES.       00158014
-           03 W-FACULTAD                PIC X(092)  VALUE SPACES.       00159014
-           03 W-JURIDI                  PIC X(001)  VALUE SPACES.       00160014
-           03 W-SITUAC                  PIC X(001)  VALUE SPACES.       00161014
-           03 W-COUNT                   PIC S9(04)  COMP  VALUE ZEROES. 00162014
-           03 W-COUNT1                  PIC S9(04)  COMP  VALUE ZEROES. 00163014
-      *    03 W-COUNT2                  PIC S9(04)  COMP  VALUE ZEROES. 00164014
-           03 W-SQLCODE-NUM             PIC S9(04)  VALUE ZEROS.        00165014
-           03 W-SQLCODE-EDIT            PIC +ZZZZ   VALUE ZEROS.        00166014
-           03 W-SDOECON-EDIT            PIC ----.---.---,--.            00167014
-           03 DCO0101-N                 PIC 9(003)  VALUE ZEROS.        00168014
-           03 OFI-PRO.                                                  00169014
-              05 OFI-PRO-N              PIC 9(004)  VALUE ZEROS.        00170014
-           03 W-CTA0101.                                                00171014
-              05 CTA0101-N              PIC 9(007)  VALUE ZEROS.        00172014
-      *                                                                 00173014
-JPC@4  01  VARIABLES-OFICINA.                                           00174014
-JPC@4      02 IN-01                     PIC 9(004)  VALUE ZEROS.        00175014
-JPC@5      02 IN-02                     PIC 9(004)  VALUE ZEROS.        00176014
-JPC@5      02 IN-03                     PIC 9(004)  VALUE ZEROS.        00177014
-JPC@4      02 WARC-NUMCLI               PIC S9(08)  COMP-3.             00178014
-JPC@4      02 WARC-SITUAC               PIC X(001)  VALUE SPACES.       00179014
-JPC@4      02 WARC-MONEDA               PIC X(003)  VALUE SPACES.       00180014
-JPC@4      02 WARC-SUCURS               PIC S9(04)  COMP-3.             00181014
-JPC@4      02 TB-CUENTAS-OFI.                                           00182014
-JPC@4         04 TB-SUCURS OCCURS 20    PIC 9(004).                     00183014
-      *                                                                 00184014
-       01  W-MSG-2DOS-TIT.                                              00185014
-           03 W-MSG-001                 PIC X(080)  VALUE               00186014
-           'ADMINISTRACION DE CARTERA : COMPRA/VENTA VALORES CON CUENTAS00187014
-      -    ' PROPIAS            '.                                      00188014
-           03 W-MSG-002                 PIC X(080)  VALUE               00189014
-           'ORDENAR COMPRAS/VENTAS DE VALORES CONTRA CUENTAS DEL TITULAR00190014
-      -    ' DE LA CUENTA VALOR '.                                      00191014
-           03 W-MSG-003                 PIC X(080)  VALUE               00192014
-           'CONSULTAR SALDOS Y MOVIMIENTOS DE LA CUENTA VALOR           00193014
-      -    '                    '.                                      00194014
-           03 W-MSG-004                 PIC X(080)  VALUE               00195014
-           'RECIBIR LOS BENEFICIOS DE VALORES DE RENTA FIJA Y RENTA VARI00196014
-      -    'ABLE                '.                                      00197014
-      *                                                                 00198014
-       01  W-CUENTA-TOTAL.                                              00199014
-           03  W-ENTIDAD-NUEVA          PIC 9(004)  VALUE ZEROES.       00200014
-           03  W-OFICINA-NUEVA          PIC 9(004)  VALUE ZEROES.       00201014
-           03  W-DIGCON-NUEVA           PIC 9(002)  VALUE ZEROES.       00202014
-           03  W-CODISER-NUEVA          PIC 9(002)  VALUE ZEROES.       00203014
-           03  W-CUENTA-NUEVA           PIC 9(008)  VALUE ZEROES.       00204014
-      *                                                                 00205014
-       01  W-CUENTA-ANTERIOR.                                           00206014
-           03  W-ENTIDAD-ANT            PIC 9(004)  VALUE ZEROES.       00207014
-           03  W-OFICINA-ANT            PIC 9(004)  VALUE ZEROES.       00208014
-           03  W-DIGCON-ANT             PIC 9(002)  VALUE ZEROES.       00209014
-           03  W-CODISER-ANT            PIC 9(002)  VALUE ZEROES.       00210014
-           03  W-CUENTA-ANT             PIC 9(008)  VALUE ZEROES.       00211014
-      *                                                                 00212014
-       01  SW-HAYMAS                    PIC X(001)  VALUE 'N'.          00213014
-      *                                                                 00214014
-       01  W-AREA-VIAJA.                                                00215014
-           03 OPT-COMM                  PIC X(001).                     00216014
-           03 MSB-COMM                  PIC X(001).                     00217014
-           03 CTA0101-COMM.                                             00218014
-              05 CTA0101-COMM-N         PIC 9(007).                     00219014
-           03 SUC0101-COMM.                                             00220014
-              05 SUC0101-COMM-N         PIC 9(004).                     00221014
-           03 NCC0101-COMM              PIC X(020).                     00222014
-           03 NC20101-COMM              PIC X(020).                     00223014
-           03 ENT0101-COMM.                                             00224014
-              05 ENT0101-COMM-N         PIC 9(004).                     00225014
-           03 TIT0101-COMM              PIC X(008).                     00226014
-           03 OTROS-DATOS.                                              00227014
-              05 SW-CUSTODIA-AL-CLIENTE PIC X(002).                     00228014
-                 88 CUSTODIA-AL-CLIENTE             VALUE 'SI'.         00229014
-              05 SW-OPERA-BOLSA         PIC X(002).                     00230014
-                 88 OPERA-BOLSA                     VALUE 'SI'.         00231014
-              05 W-CTA-CAR-CUSTODIO     PIC X(020).                     00232014
-              05 W-CTA-ABO-CUSTODIO     PIC X(020).                     00233014
-              05 W-CTA-CAR-JUR          PIC X(020).                     00234014
-              05 W-CTA-ABO-JUR          PIC X(020).                     00235014
-              05 W-TARIFA-CUS           PIC 9(002).                     00236014
-              05 WXMI-IMPALT            PIC X(001).                     00237014
-              05 WXMI-TIPCUST           PIC X(001).                     00238014
-      *200306088-INI                                                    00239014
-           03 SITUACI-COMM              PIC X(001).                     00240014
-      *200306088-FIN                                                    00241014
-      *200703156-INI                                                    00242014
-JPC@2 *    03  FILLER                   PIC X(760).                     00243014
-JPC@2      03 GVT0101-COMM              PIC X(010).                     00244014
-JPC@2      03 CAV0101-COMM              PIC X(002).                     00245014
-JPC@2      03 SCV0101-COMM              PIC X(002).                     00246014
-JPC@2      03 CAM0101-COMM              PIC X(012).                     00247014
-JPC@4      03 CTAGLOB-COMM              PIC X(020).                     00248014
-914        03  FILLER                   PIC X(714).                     00249014
-      * AREA USADA POR TRX VL3L                                         00250014
-           03  CODTRAN-COMM             PIC X(04).                      00251014
-           03  CTA-COMM-X.                                              00252014
-               05 CTA-COMM7             PIC 9(07).                      00253014
-               05 CTA-COMM1             PIC 9(01).                      00254014
-1000       03  FILLER                   PIC X(74).                      00255014
-      *200703156-FIN                                                    00256014
-       01  DATOS-AUXILIARES.                                            00257014
-           03 W-CLIENTE-CUSTODIO.                                       00258014
-              05 W-CLIENTE-CUSTODIO-N   PIC 9(008).                     00259014
-           03 W-CARGO                   PIC X(020).                     00260014
-           03 W-ABO                     PIC X(020).                     00261014
-           03 W-CUENTA                  PIC 9(007).                     00262014
-           03 W-ENTIDAD                 PIC 9(004).                     00263014
-           03 W-ENTI                    PIC 9(004).                     00264014
-           03 W-TITULAR                 PIC 9(008).                     00265014
-           03 W-SUCVAL                  PIC 9(004).                     00266014
-           03 W-CODBE                   PIC 9(004).                     00267014
-           03 W-PAIS                    PIC 9(003).                     00268014
-           03 W-TARIFA                  PIC 9(002).                     00269014
-      *    03 W-TARIFA                  PIC 9(001).                     00270014
-           03 W-IND                     PIC 9(003).                     00271014
-           03 W-I                       PIC 9(003).                     00272014
-           03 W-DOC                     PIC 9(003).                     00273014
-           03 W-SEC                     PIC 9(003).                     00274014
-           03 W-MONEDA-OK               PIC X(003).                     00275014
-           03 W-MONEDA-CAR              PIC X(003).                     00276014
-           03 W-MONEDA-ABO              PIC X(003).                     00277014
-      *                                                                 00278014
-       01  W-PAIS-CLI                   PIC X(004).                     00279014
-      *                                                                 00280014
-      * ------------------ FECHAS AUXILIARES ---------                  00281014
-      *                                                                 00282014
-       01  W-FECHA-AMD.                                                 00283014
-           05  W-AA-AMD                 PIC 9(004).                     00284014
-           05  W-MM-AMD                 PIC 9(002).                     00285014
-           05  W-DD-AMD                 PIC 9(002).                     00286014
-       01  W-FECHA-AMD-N REDEFINES W-FECHA-AMD PIC 9(8).                00287014
-      *                                                                 00288014
-       01  W-FECHA-DMA-G.                                               00289014
-           05  W-DD-DMA-G               PIC 9(002).                     00290014
-           05  FILLE1-G                 PIC X(001)  VALUE '-'.          00291014
-           05  W-MM-DMA-G               PIC 9(002).                     00292014
-           05  FILLE2-G                 PIC X(001)  VALUE '-'.          00293014
-           05  W-AA-DMA-G               PIC 9(004).                     00294014
-      *                                                                 00295014
-       01  CLA-TELEX-AUX.                                               00296014
-           05  CLTELEX-AUX              PIC X(010).                     00297014
-           05  TELEX2-AUX               PIC X(002).                     00298014
-      **                                                                00299014
-       01 SWITCHES.                                                     00300014
-          05 SW-PERSONAS                PIC X(002)  VALUE 'NO'.         00301014
-             88 PERSONAS                            VALUE 'SI'.         00302014
-          05 SW-PERSONA                 PIC X(001)  VALUE ZEROES.       00303014
-             88 NATURAL                             VALUE 'N'.          00304014
-             88 JURIDICA                            VALUE 'J'.          00305014
-          05 SW-ES-CTAVAL-CUS           PIC X(002)  VALUE 'NO'.         00306014
-             88 ES-CTAVAL-CUS                       VALUE 'SI'.         00307014
-          05 SW-YA-CTAVAL-CUS           PIC X(002)  VALUE 'NO'.         00308014
-             88 YA-CTAVAL-CUS                       VALUE 'SI'.         00309014
-          05 SW-VALIDA-CAR              PIC X(002)  VALUE 'NO'.         00310014
-             88 VALIDA-CAR                          VALUE 'SI'.         00311014
-          05 SW-VALIDA-ABO              PIC X(002)  VALUE 'NO'.         00312014
-             88 VALIDA-ABO                          VALUE 'SI'.         00313014
-          05 SW-VALCTA                  PIC 9(001)  VALUE ZEROES.       00314014
-             88 VALCAR                              VALUE 1.            00315014
-             88 VALABO                              VALUE 2.            00316014
-          05 SW-FIN-HIS                 PIC X(001)  VALUE SPACES.       00317014
-             88 FIN-HIS                             VALUE '1'.          00318014
-             88 FIN-HIS-OK                          VALUE '2'.          00319014
-          05 SW-CORRECTO                PIC X(001)  VALUE SPACES.       00320014
-             88 CORRECTO                            VALUE 'S'.          00321014
-             88 NO-CORRECTO                         VALUE 'N'.          00322014
-          05 SW-CTA-OK                  PIC X(002)  VALUE SPACES.       00323014
-             88 CTA-OK                              VALUE 'SI'.         00324014
-          05 SW-ENTRO                   PIC X(002)  VALUE 'NO'.         00325014
-             88 ENTRO                               VALUE 'SI'.         00326014
-          05 SW-CTACLI                  PIC X(002)  VALUE SPACES.       00327014
-             88 CTACLI                              VALUE 'SI'.         00328014
-          05 SW-CTA-ESPECIAL            PIC X(002)  VALUE SPACES.       00329014
-             88 CTA-ESPECIAL                        VALUE 'SI'.         00330014
-          05 SW-TECLA                   PIC X(002)  VALUE SPACES.       00331014
-             88 PFENTER                             VALUE '00'.         00332014
-             88 PF1                                 VALUE '01'.         00333014
-             88 PF2                                 VALUE '02'.         00334014
-             88 PF3                                 VALUE '03'.         00335014
-             88 PF4                                 VALUE '04'.         00336014
-             88 PF6                                 VALUE '06'.         00337014
-             88 PF7                                 VALUE '07'.         00338014
-             88 PF8                                 VALUE '08'.         00339014
-      *200703156-INI                                                    00340014
-             88 PF10                                VALUE '10'.         00341014
-      *200703156-FIN                                                    00342014
-      * --------------------- COPY -----------------------              00343014
-      *                                                                 00344014
-      *              COPY'S DE LAS RUTINAS                              00345014
-      *01 FILLER   PIC X(40)    VALUE 'COPYS RUTINAS'                   00346014
-           COPY VLWC8000.                                               00347014
-                                                                        00348014
-           COPY TCWC2020.                                               00349014
-      *DIVISAS                                                          00350014
-       COPY  TCWC1200.                                                  00351014
-                                                                        00352014
-      *200711038-INI                                                    00353014
-      **************** COPY PARA CUENTA DE REGISTRO         ****        00354014
-       01  W-BGECAPE4.                                                  00355014
-           COPY BGECAPE4.                                               00356014
-      *200711038-FIN                                                    00357014
-      *                                                                 00358014
-      **************** COPY PARA LA RUTINA VL7CRLOG         ****        00359014
-       01  W-VLWCLOG0.                                                  00360014
-           COPY VLWCLOG0.                                               00361014
-                                                                        00362014
-      **************** COPY PARA LA INTERFASE DE FACULTADES ****        00363014
-       01  LEWCCFA0-01.                                                 00364014
-           COPY LEWCCFA0.                                               00365014
-JPC@7 **************** COPY SITUACION FATCA PARA CLIENTES   ****        00366014
-JPC@7  01  VLWC0088-FATCA.                                              00367014
-JPC@7      COPY VLWC0088.                                               00368014
-      *                                                                 00369014
-      ******* COPY PARA LA DESCRIPCION DE OFICINAS ****                 00370014
-      *01  REG-TCWC0600.                                                00371014
-      *    COPY TCWC0600.                                               00372014
-      *                                                                 00373014
-      *A2012-INICIO.                                                    00374014
-      *                                                                 00375014
-JPC@2 *   INFORMAR CUENTA VALOR A GESTOR DE CAMPAÑAS                    00376014
-JPC@2  01  W-SMWCNIN0.                                                  00377014
-JPC@2      COPY SMWCNIN0.                                               00378014
-      ******* RUTINA QUE RECUPERA POBLACION Y FECHA****                 00379014
-       01  TCWC1820-01.                                                 00380014
-           COPY TCWC1820.                                               00381014
-      *                                                                 00382014
-      *A2012-FIN.                                                       00383014
-      *200310189-INI CUENTA DE CONTROL                                  00384014
-       01  BRWCCDE0-01.                                                 00385014
-           COPY BRWCCDE0.                                               00386014
-      *200310189-FIN                                                    00387014
-                                                                        00388014
-       01  BGECMSC-01.                                                  00389014
-           COPY BGECMSC.                                                00390014
-                                                                        00391014
-       01  W-TCWC0300.                                                  00392014
-           COPY TCWC0300.                                               00393014
-                                                                        00394014
-       01  W-TCWC0500.                                                  00395014
-           COPY TCWC0500.                                               00396014
-                                                                        00397014
-       01  PEWC5000.                                                    00398014
-           COPY PEWC5000.                                               00399014
-                                                                        00400014
-       01  PEWC5100.                                                    00401014
-           COPY PEWC5100.                                               00402014
-                                                                        00403014
-       01  PEWC5201.                                                    00404014
-           COPY PEWC5201.                                               00405014
-                                                                        00406014
-JPC@5 *01  PEWC5300.                                                    00407014
-JPC@5 *    COPY PEWC5300.                                               00408014
-                                                                        00409014
-       01  PEWC8235.                                                    00410014
-           COPY PEWC8235.                                               00411014
-                                                                        00412014
-       01  W-PEWC8730.                                                  00413014
-           COPY PEWC8730.                                               00414014
-                                                                        00415014
-      *01  W-PEWC8M41.                                                  00416014
-      *    COPY PEWC8M41.                                               00417014
-                                                                        00418014
-       01  W-PEWC4390.                                                  00419014
-           COPY PEWC4390.                                               00420014
-                                                                        00421014
-       01  W-PEWC6000.                                                  00422014
-           COPY PEWC6000.                                               00423014
-                                                                        00424014
-       01  PEWC5400.                                                    00425014
-           COPY PEWC5400.                                               00426014
-                                                                        00427014
-       01  W-BGECMDC.                                                   00428014
-           COPY BGECMDC.                                                00429014
-                                                                        00430014
-           COPY VLWCCTA0.                                               00431014
-      ****************** COPY PARA LA LINK   TC2C1000 ******************00432014
-       01 W-TCWC0000.                                                   00433014
-          COPY TCWC0000.                                                00434014
-      ****************** COPY PARA LA RECIBIR TC2C0100 *****************00435014
-          COPY TCTC0100.                                                00436014
-          COPY TCTC2600.                                                00437014
-          COPY TCWC2010.                                                00438014
-      *                                                                 00439014
-EZS@1 ****************** COPY PARA  LA RUTINA PE7C4140 *****************00440014
-  |    01 REGI-PEWC4140.                                                00441014
-  |       COPY PEWC4140.                                                00442014
-EZS@1 *****************  WORKING DE LAS COLAS TS  **********************00443014
-      *                                                                 00444014
-      *200909071-INI DATOS ANULADOS POR PROYECTO INTI                   00445014
-       01  DATO-ANULADOS.                                               00446014
-           02  TEL0101L    COMP PIC  S9(04).                            00447014
-           02  TEL0101F         PIC   X(01).                            00448014
-           02  FILLER REDEFINES TEL0101F.                               00449014
-               03 TEL0201A      PIC   X(01).                            00450014
-           02  TEL0101I         PIC   X(12).                            00451014
-           02  FILLER REDEFINES TEL0101I.                               00452014
-               03 TEL0101O      PIC   X(12).                            00453014
-      * CUENTA PORTAFOLIO PRINCIPAL.                                    00454014
-       01  XX-CUENTRA-PORT.                                             00455014
-           02 END0101X  PIC X(4).                                       00456014
-           02 CEN0101X  PIC X(4).                                       00457014
-           02 DGT0101X  PIC X(2).                                       00458014
-           02 PRD0101X  PIC X(2).                                       00459014
-           02 CTA0101X  PIC X(7).                                       00460014
-           02 DG20101X  PIC X(1).                                       00461014
-      *200805013-FIN                                                    00462014
-       01  W-TS.                                                        00463014
-           10 W-NOMBRE-COLA                 PIC X(4)  VALUE SPACES.     00464014
-           10 W-SUFIJO-TS                   PIC X(4)  VALUE SPACES.     00465014
-      *                                                                 00466014
-       01  W-LONG-TS                        PIC S9(4) COMP VALUE +0.    00467014
-      *                                                                 00468014
-       01  W-CONTENIDO-TS.                                              00469014
-           10 W-NOMBRE-FORMATO              PIC X(8)  VALUE SPACES.     00470014
-           10 W-CONT-FORMATO                PIC X(2000) VALUE SPACES.   00471014
-                                                                        00472014
-      *  COPY PARA JETFORM - COPY GENERICO                              00473014
-           COPY VLNC9999.                                               00474014
-      *  COPY PARA JETFORM2                                             00475014
-           COPY VLWC0010.                                               00476014
-      *200703046-INI                                                    00477014
-           COPY VLWCJ291.                                               00478014
-      *200703046-FIN                                                    00479014
-                                                                        00480014
-      *A2012-INICIO.                                                    00481014
-      ** COPY PARA RUTINA VL7CJETF                                      00482014
-       01 W-VLWCJETF.                                                   00483014
-           COPY VLWCJETF.                                               00484014
-      *A2012-FIN.                                                       00485014
-                                                                        00486014
-      ** COPY PARA EL PROGRAMA ABEND                                    00487014
-       01  QGECABC-01.                                                  00488014
-           COPY QGECABC.                                                00489014
-                                                                        00490014
-      ** COPY ATRIBUTOS                                                 00491014
-           COPY DFHBMSCA.                                               00492014
-           COPY DFHAID.                                                 00493014
-      *                                                                 00494014
-      *INCLUDE SQLCA.                                                   00495014
-      *                                                                 00496014
-           EXEC SQL INCLUDE SQLCA    END-EXEC.                          00497014
-           EXEC SQL INCLUDE VLGTMES  END-EXEC.                          00498014
-           EXEC SQL INCLUDE VLGTARC  END-EXEC.                          00499014
-           EXEC SQL INCLUDE VLGTADS1 END-EXEC.                          00500014
-           EXEC SQL INCLUDE VLGTADT  END-EXEC.                          00501014
-           EXEC SQL INCLUDE VLGTHIS1 END-EXEC.                          00502014
-           EXEC SQL INCLUDE VLGTXMO  END-EXEC.                          00503014
-           EXEC SQL INCLUDE VLGTXTA  END-EXEC.                          00504014
-           EXEC SQL INCLUDE VLGTXMI  END-EXEC.                          00505014
-           EXEC SQL INCLUDE VLGTHAC1 END-EXEC.                          00506014
-           EXEC SQL INCLUDE VLGTPRO  END-EXEC.                          00507014
-           EXEC SQL INCLUDE VLGTRPR  END-EXEC.                          00508014
-           EXEC SQL INCLUDE VLGTTRA1 END-EXEC.                          00509014
-           EXEC SQL INCLUDE VLGTXAG  END-EXEC.                          00510014
-      * LERS 09-07-2001                                                 00511014
-           EXEC SQL INCLUDE VLGTDET  END-EXEC.                          00512014
-           EXEC SQL INCLUDE VLGTOPE1 END-EXEC.                          00513014
-      * LERS 09-07-2001                                                 00514014
-           EXEC SQL INCLUDE VLGTXBO  END-EXEC.                          00515014
-      *200509171-INI                                                    00516014
-           EXEC SQL INCLUDE VLGTAPC  END-EXEC.                          00517014
-      *200509171-FIN                                                    00518014
-JPC@3      EXEC SQL INCLUDE VLGTFPF2 END-EXEC.                          00519014
-      *                                                                 00520014
-      *A2011-RUTLOG-I. INCLUDES DE LAS DCLGEN DEL LOG                   00521014
-           EXEC SQL INCLUDE VLTCMES  END-EXEC.                          00522014
-           EXEC SQL INCLUDE VLTCARC  END-EXEC.                          00523014
-           EXEC SQL INCLUDE VLTCADS1 END-EXEC.                          00524014
-           EXEC SQL INCLUDE VLTCADT  END-EXEC.                          00525014
-      *    EXEC SQL INCLUDE VLTCHIS1 END-EXEC.                          00526014
-           EXEC SQL INCLUDE VLTCXTA  END-EXEC.                          00527014
-           EXEC SQL INCLUDE VLTCXMI  END-EXEC.                          00528014
-      *    EXEC SQL INCLUDE VLTCHAC1 END-EXEC.                          00529014
-           EXEC SQL INCLUDE VLTCPRO  END-EXEC.                          00530014
-           EXEC SQL INCLUDE VLTCRPR  END-EXEC.                          00531014
-           EXEC SQL INCLUDE VLTCTRA1 END-EXEC.                          00532014
-JPC@3      EXEC SQL INCLUDE VLTCFPF2 END-EXEC.                          00533014
-      *A2011-RUTLOG-F                                                   00534014
-      *--------------------------------------------------------*        00535014
-      *    D E C L A R E S      C U R S O R                    *        00536014
-      *--------------------------------------------------------*        00537014
-      *                                                                 00538014
-           EXEC SQL                                                     00539014
-                DECLARE VLDCADT1  CURSOR FOR                            00540014
-JPC@1 *         SELECT  *                                               00541014
-                SELECT  VADT_CUENTA                                     00542014
-                     ,  VADT_NUMCLI                                     00543014
-                     ,  VADT_CLTITU                                     00544014
-                     ,  VADT_NUMDOM                                     00545014
-                     ,  VADT_ADMIN                                      00546014
-                     ,  VADT_FEVENCTO                                   00547014
-                     ,  VADT_FEALTREG                                   00548014
-                     ,  VADT_FEULMOD                                    00549014
-                     ,  VADT_HORULMOD                                   00550014
-                     ,  VADT_NUMTER                                     00551014
-                     ,  VADT_USUARIO                                    00552014
-                 FROM   VLDTADT                                         00553014
-                WHERE   VADT_CUENTA  = :VADT-CUENTA                     00554014
-                ORDER BY VADT_CLTITU                                    00555014
-           END-EXEC.                                                    00556014
-      *                                                                 00557014
-JPC@4      EXEC SQL                                                     00558014
-JPC@4           DECLARE VLDCARC CURSOR FOR                              00559014
-JPC@4           SELECT  VARC_SUCURS                                     00560014
-JPC@4            FROM   VLDTARC                                         00561014
-JPC@4           WHERE   VARC_CUENTA > 0                                 00562014
-JPC@4             AND   VARC_NUMCLI = :WARC-NUMCLI                      00563014
-JPC@4             AND   VARC_SITUAC = :WARC-SITUAC                      00564014
-JPC@4             AND   VARC_MONEDA = :WARC-MONEDA                      00565014
-JPC@4             AND   VARC_CENTAD IN (0069, 2010)                     00566014
-JPC@4      END-EXEC.                                                    00567014
-      *                                                                 00568014
-           EXEC SQL                                                     00569014
-                DECLARE VLDCHIS1  CURSOR FOR                            00570014
-                SELECT  VHIS_TITULOS1   ,                               00571014
-                        VHIS_COBRADO1   ,                               00572014
-                        VHIS_TITULOS2   ,                               00573014
-                        VHIS_COBRADO2   ,                               00574014
-                        VHIS_TITULOS3   ,                               00575014
-                        VHIS_COBRADO3   ,                               00576014
-                        VHIS_TITULOS4   ,                               00577014
-                        VHIS_COBRADO4   ,                               00578014
-                        VHIS_TITULOS5   ,                               00579014
-                        VHIS_COBRADO5   ,                               00580014
-                        VHIS_TITULOS6   ,                               00581014
-                        VHIS_COBRADO6   ,                               00582014
-                        VHIS_TITULOS7   ,                               00583014
-                        VHIS_COBRADO7   ,                               00584014
-                        VHIS_TITULOS8   ,                               00585014
-                        VHIS_COBRADO8   ,                               00586014
-                        VHIS_TITULOS9   ,                               00587014
-                        VHIS_COBRADO9   ,                               00588014
-                        VHIS_TITULOS10  ,                               00589014
-                        VHIS_COBRADO10  ,                               00590014
-                        VHIS_TITULOS11  ,                               00591014
-                        VHIS_COBRADO11  ,                               00592014
-                        VHIS_TITULOS12  ,                               00593014
-                        VHIS_COBRADO12  ,                               00594014
-                        VHIS_TITULOS13  ,                               00595014
-                        VHIS_COBRADO13  ,                               00596014
-                        VHIS_TITULOS14  ,                               00597014
-                        VHIS_COBRADO14  ,                               00598014
-                        VHIS_TITULOS15  ,                               00599014
-                        VHIS_COBRADO15  ,                               00600014
-                        VHIS_TITULOS16  ,                               00601014
-                        VHIS_COBRADO16  ,                               00602014
-                        VHIS_TITULOS17  ,                               00603014
-                        VHIS_COBRADO17  ,                               00604014
-                        VHIS_TITULOS18  ,                               00605014
-                        VHIS_COBRADO18  ,                               00606014
-                        VHIS_TITULOS19  ,                               00607014
-                        VHIS_COBRADO19  ,                               00608014
-                        VHIS_TITULOS20  ,                               00609014
-                        VHIS_COBRADO20  ,                               00610014
-                        VHIS_TITULOS21  ,                               00611014
-                        VHIS_COBRADO21  ,                               00612014
-                        VHIS_TITULOS22  ,                               00613014
-                        VHIS_COBRADO22  ,                               00614014
-                        VHIS_TITULOS23  ,                               00615014
-                        VHIS_COBRADO23  ,                               00616014
-                        VHIS_TITULOS24  ,                               00617014
-                        VHIS_COBRADO24  ,                               00618014
-                        VHIS_TITULOS25  ,                               00619014
-                        VHIS_COBRADO25  ,                               00620014
-                        VHIS_TITULOS26  ,                               00621014
-                        VHIS_COBRADO26  ,                               00622014
-                        VHIS_TITULOS27  ,                               00623014
-                        VHIS_COBRADO27  ,                               00624014
-                        VHIS_TITULOS28  ,                               00625014
-                        VHIS_COBRADO28  ,                               00626014
-                        VHIS_TITULOS29  ,                               00627014
-                        VHIS_COBRADO29  ,                               00628014
-                        VHIS_TITULOS30  ,                               00629014
-                        VHIS_COBRADO30  ,                               00630014
-                        VHIS_TITULOS31  ,                               00631014
-                        VHIS_COBRADO31                                  00632014
-                 FROM   VLDTHIS                                         00633014
-                 WHERE  VHIS_CTAVAL    = :VHIS-CTAVAL                   00634014
-                  AND   VHIS_CODVALOR >= :VHIS-CODVALOR                 00635014
-                  AND   VHIS_TIPGAS   >= :VHIS-TIPGAS                   00636014
-                  AND   VHIS_ANO      >= :VHIS-ANO                      00637014
-                  AND   VHIS_MES      >= :VHIS-MES                      00638014
-           END-EXEC.                                                    00639014
-      *                                                                 00640014
-LERS       EXEC SQL                                                     00641014
- 09             DECLARE VLDCADET  CURSOR FOR                            00642014
- 07   *JPC@1    SELECT  *                                               00643014
-                SELECT  VDET_FECHOP                                     00644014
-                     ,  VDET_PAVAL                                      00645014
-                     ,  VDET_VALOR                                      00646014
-                     ,  VDET_ISIN                                       00647014
-                     ,  VDET_FORMAT                                     00648014
-                     ,  VDET_CTAVAL                                     00649014
-                     ,  VDET_CLAREG                                     00650014
-                     ,  VDET_REFER                                      00651014
-                     ,  VDET_DATOS_DETAL                                00652014
-                     ,  VDET_FEALTREG                                   00653014
-                     ,  VDET_FEULMOD                                    00654014
-                     ,  VDET_HORULMOD                                   00655014
-                     ,  VDET_NUMTER                                     00656014
-                     ,  VDET_USUARIO                                    00657014
-2001             FROM   VLDTDET                                         00658014
- |              WHERE   VDET_CTAVAL  = :VDET-CTAVAL                     00659014
-LERS       END-EXEC.                                                    00660014
-      *                                                                 00661014
-       77  FILLER        PIC X(30) VALUE '**** FINAL DE WORKING ****'.  00662014
-      *                                                                 00663014
-       LINKAGE SECTION.                                                 00664014
-       01  DFHCOMMAREA.                                                 00665014
-      * COMMAREA DE APLICACIONES                                        00666014
-           COPY QGECCAA.                                                00667014
-      * DATOS PROPIOS DEL MANTENIMIENTO DE ARQUITECTURA                 00668014
-           COPY VLECCMA.                                                00669014
-      * COPY DE LA PANTALLA                                             00670014
-           COPY VLNC010.                                                00671014
-      ******************************************************************00672014
-      *                                                                 00673014
-       PROCEDURE DIVISION.                                              00674014
-      *                                                                 00675014
-           PERFORM 1-INICIO                                             00676014
-              THRU 1-INICIO-FIN.                                        00677014
+JPC@8 *202608041 08-08-2026 JHONNY PINEDO C. REGISTRA EN VL7CRLOG EL   *00105014
+      *                                      RESULTADO DE CADA CONSULTA*00106014
+      *                                      FATCA (VL7C0088), NO SOLO*000107014
+      *                                      LOS RECHAZOS.             *00108014
+      *---------- ---------- --------------- --------------------------*00109014
+LRH@1 *RITM48912 08-08-2026 LUIS RIVERA H.   RESTAURA AUDITORIA VL7CRLOG00109114
+      *                                      DE VLDTHIS, LIGADA A LA   *00109214
+      *                                      CORRECCION DE COBRADO, NO *00109314
+      *                                      A CADA FETCH.             *00109414
+      *---------- ---------- --------------- --------------------------*00109514
+LRH@2 *RITM48920 08-08-2026 LUIS RIVERA H.   PERMITE CORREGIR CANAL,   *00109614
+      *                                      SUBCANAL, GESTOR Y CAMPAÑA*00109714
+      *                                      DESDE 23-MODIFICACION.    *00109814
+      *---------- ---------- --------------- --------------------------*00109914
+LRH@3 *RITM48931 08-08-2026 LUIS RIVERA H.   PERMITE REIMPRIMIR FICHA  *00109920
+      *                                      SAB (0069/2010) Y REIMPRE-*00109940
+      *                                      SION AUNQUE YA HUBIERA    *00109960
+      *                                      IMPRESION PREVIA.         *00109980
+      *---------- ---------- --------------- --------------------------*00109990
+LRH@4 *RITM48947 08-08-2026 LUIS RIVERA H.   PERMITE VARIAS CUENTAS     00109991
+      *                                      ALTERNANTES POR PORTA-     00109992
+      *                                      FOLIO EN VLDTFPF, PARA     00109993
+      *                                      CASCADEAR LA BAJA A  *     00109994
+      *                                      TODAS ELLAS.        *      00109995
+      *---------- ---------- --------------- --------------------------*00109996
+LRH@5 *RITM48960 08-08-2026 LUIS RIVERA H.   TABLA DE CUSTODIOS         00109997
+      *                                      INTERNACIONALES, EN VEZ *  00109998
+      *                                      DE LITERALES REPETIDOS  *  00109999
+      *                                      EN VALIDAR-CTA-CONTROL. *  00110001
+      *---------- ---------- --------------- --------------------------*00110002
+EZS@1 *6762018034 28-09-2018 EDGAR ZAVALETA  BLOQUEO AUTOMATICO DE APER*00110014
+      *                                      TURA CTA VALOR CLIENTE    *00111014
+      *                                      INELEGIBLE                *00112014
+      *---------- ---------- --------------- --------------------------*00112510
+LRH@6 *RITM48973  08-08-2026 LUIS RIVERA H.   223-RELACION-PRODUCTO YA  00112520
+      *                                      NO LIGA SOLO EL PRODUCTO 1,00112530
+      *                                      RECORRE UNA TABLA DE       00112540
+      *                                      PRODUCTOS A ENLAZAR.       00112550
+      *---------- ---------- --------------- --------------------------*00112560
+LRH@7 *RITM48985  08-08-2026 LUIS RIVERA H.   RESTAURA VALIDACION DE    00112570
+      *                                      CONTRATO EN VLDTAPC PARA   00112580
+      *                                      ALTA Y MODIFICACION DE     00112590
+      *                                      CUENTA-VALOR (ELIMINADA    00112600
+      *                                      EN 200906119).             00112610
+      *---------- ---------- --------------- --------------------------*00112620
+LRH@8 *RITM48997  08-08-2026 LUIS RIVERA H.   CHEQUEO DE INELEGIBILIDAD 00112630
+      *                                      PE7C4140 TAMBIEN EN        00112640
+      *                                      MODIFICACION, NO SOLO EN   00112650
+      *                                      ALTA.                      00112660
+      *---------- ---------- --------------- --------------------------*00112670
+LRH@9 *RITM49004  08-08-2026 LUIS RIVERA H.   25-INACTIVAR-PORTA INDICA 00112680
+      *                                      CUAL SALDO DE VLDTADS      00112690
+      *                                      IMPIDE LA BAJA, EN VEZ DE  00112700
+      *                                      SOLO VLE0028 GENERICO.     00112710
+      *---------- ---------- --------------- --------------------------*00112720
+LRH@10*RITM49011  08-08-2026 LUIS RIVERA H.   PERMITE BUSCAR EL         00112730
+      *                                      TITULAR EN ALTA Y          00112740
+      *                                      MODIFICACION POR RUT O     00112750
+      *                                      NOMBRE, NO SOLO POR        00112760
+      *                                      NUMERO DE CLIENTE.         00112770
+      *---------- ---------- --------------- --------------------------*00112780
+LRH@11*RITM49012  08-08-2026 LUIS RIVERA H.   INSERTAR-VCTASMES AHORA   00112790
+      *                                      ACTUALIZA VLDTMES CUANDO   00112800
+      *                                      EL NUMERO DE CUENTA SE     00112810
+      *                                      REUTILIZA, DEJANDO EN      00112820
+      *                                      VMES-REACTIVA EL RASTRO    00112830
+      *                                      REAL DE LA REACTIVACION.   00112840
+      *---------- ---------- --------------- --------------------------*00112850
+LRH@12*RITM49013  08-08-2026 LUIS RIVERA H.   OBTENER-CTAGLOBAL AHORA   00112860
+      *                                      CONSULTA VLDTXMI POR EL    00112870
+      *                                      CUSTODIO REAL DE LA CTA,   00112880
+      *                                      2010 YA NO TOMA LA CTA     00112890
+      *                                      GLOBAL DE 0069.            00112900
+      *---------- ---------- --------------- --------------------------*00112910
+LRH@14*RITM49015  08-08-2026 LUIS RIVERA H.   VALIDAR-CTA-CONTROL YA    00112920
+      *                                      NO RECHAZA TODA TARIFA     00112930
+      *                                      DISTINTA DE 51, VALIDA     00112940
+      *                                      CONTRA VLDTXTA IGUAL QUE   00112950
+      *                                      EL FLUJO GENERAL.          00112960
+      *---------- ---------- --------------- --------------------------*00112970
+LRH@15*RITM49018  08-08-2026 LUIS RIVERA H.   NUEVA TABLA TB-NROCAM-X-  00112980
+      *                                      OPCION PARA VARIAR EL      00112990
+      *                                      NROCAM SEGUN LA OPCION DE  00113000
+      *                                      MANTENIMIENTO              00113010
+      *                                      (ALTA/MODIFICACION/BAJA).  00113020
+      *---------- ---------- --------------- --------------------------*00113030
+LRH@16*RITM49019  08-08-2026 LUIS RIVERA H.   TABLA WA-TAB-VHIS PARA LA 00113040
+      *                                      LOGICA DE SALDO PENDIENTE Y00113050
+      *                                      MARCADO DE COBRO DE        00113060
+      *                                      VLDTHIS, EN VEZ DE REPETIR 00113070
+      *                                      LOS 31 DIAS COMO CAMPOS    00113080
+      *                                      SUELTOS.                   00113090
+      *---------- ---------- --------------- --------------------------*00113100
+LRH@18*RITM49021  08-08-2026 LUIS RIVERA H.   SEGUNDA COPIA DE CONTRATO 00113110
+      *                                      JETFORM (SLOT 2) PARA      00113120
+      *                                      REPRESENTANTES DE          00113130
+      *                                      ADMINISTRACION DE          00113140
+      *                                      PORTAFOLIO.                00113150
+      *---------- ---------- --------------- --------------------------*00113160
+LRH@19*RITM49022  08-08-2026 LUIS RIVERA H.   REGISTRA EN VL7CRLOG      00113170
+      *                                      CUANDO EL CONTEO DE        00113180
+      *                                      COTITULARES MANCOMUNADOS NO00113190
+      *                                      COINCIDE CON EL REAL DE    00113200
+      *                                      VLDTADT.                   00113210
+      *---------- ---------- --------------- --------------------------*00113220
+LRH@21*RITM49024  08-08-2026 LUIS RIVERA H.   REINTENTA LA TRANSACCION  00113230
+      *                                      SI DB2 DEVUELVE DEADLOCK   00113240
+      *                                      (-911) O LOCK TIMEOUT      00113250
+      *                                      (-913), ANTES DE ABENDAR.  00113260
+      *---------- ---------- --------------- --------------------------*00113270
+      ******************************************************************00113014
+       ENVIRONMENT DIVISION.                                            00114014
+      *-------------------------                                        00115014
+       CONFIGURATION SECTION.                                           00116014
+       SPECIAL-NAMES.                                                   00117014
+           DECIMAL-POINT IS COMMA.                                      00118014
+      *                                                                 00119014
+       DATA DIVISION.                                                   00120014
+      *-------------*                                                   00121014
+       WORKING-STORAGE SECTION.                                         00122014
+      *************************                                         00123014
+       01  VL7CRLOG                     PIC X(008)  VALUE 'VL7CRLOG'.   00124014
+       01  VL7CJETF                     PIC X(008)  VALUE 'VL7CJETF'.   00125014
+       01  BG7CAPE4                     PIC X(008)  VALUE 'BG7CAPE4'.   00126014
+       01  TC2C1000                     PIC X(008)  VALUE 'TC2C1000'.   00127014
+       01  TC2C1500                     PIC X(008)  VALUE 'TC2C1500'.   00128014
+       01  TC2C1700                     PIC X(008)  VALUE 'TC2C1700'.   00129014
+       01  TC2C1820                     PIC X(008)  VALUE 'TC2C1820'.   00130014
+       01  PE2C5000                     PIC X(008)  VALUE 'PE2C5000'.   00131014
+       01  PE2C5100                     PIC X(008)  VALUE 'PE2C5100'.   00132014
+       01  PE2C5201                     PIC X(008)  VALUE 'PE2C5201'.   00133014
+LRH@10 01  PE2C5202                     PIC X(008)  VALUE 'PE2C5202'.   00133020
+       01  PE2C5390                     PIC X(008)  VALUE 'PE2C5390'.   00134014
+       01  PE2C5400                     PIC X(008)  VALUE 'PE2C5400'.   00135014
+       01  PE2C6000                     PIC X(008)  VALUE 'PE2C6000'.   00136014
+       01  BG2CMDC0                     PIC X(008)  VALUE 'BG2CMDC0'.   00137014
+       01  BG2CMSC0                     PIC X(008)  VALUE 'BG2CMSC0'.   00138014
+       01  BR2CCDE0                     PIC X(008)  VALUE 'BR2CCDE0'.   00139014
+       01  QG1CABC                      PIC X(008)  VALUE 'QG1CABC'.    00140014
+       01  LE6CCFA0                     PIC X(008)  VALUE 'LE6CCFA0'.   00141014
+JPC@2  01  SM7CNIN0                     PIC X(008)  VALUE 'SM7CNIN0'.   00142014
+JPC@7  01  VL7C0088                     PIC X(008)  VALUE 'VL7C0088'.   00143014
+EZS@1  01  PE7C4140                     PIC X(008)  VALUE 'PE7C4140'.   00144014
+      *                                                                 00145014
+       01  W-CCC-CAR-JET.                                               00146014
+           03  W-ENT-CAR-JET            PIC 9(004)  VALUE ZEROES.       00147014
+           03  W-SUC-CAR-JET            PIC 9(004)  VALUE ZEROES.       00148014
+           03  W-DIG-CAR-JET            PIC 9(002)  VALUE ZEROES.       00149014
+           03  W-CUENTA-JET             PIC 9(010)  VALUE ZEROES.       00150014
+      *                                                                 00151014
+       01  WA-COD-ERROR                 PIC X(007)  VALUE SPACES.       00152014
+       01  WA-CTA-091                   PIC X(020)  VALUE SPACES.       00153014
+       01  W-VARIABLES.                                                 00154014
+LERS       03 SW-DET                    PIC 9(001)  VALUE 0.            00155014
+           03 W-NUMECTA.                                                00156014
+              05 W-NUMECTA-N            PIC 9(008)  VALUE ZEROS.        00157014
+           03 W-CUSTINT.                                                00158014
+              05 W-CUSTINT-N            PIC 9(004)  VALUE ZEROS.        00159014
+           03 W-DOMICILI1               PIC X(150)  VALUE SPACES.       00160014
+           03 W-2DOS-TITULARES          PIC X(070)  VALUE SPACES.       00161014
+           03 W-2DOS-DIRECC             PIC X(070)  VALUE SPACES.       00162014
+           03 W-TIPO-VINCUL             PIC X(020)  VALUE SPACES.       00163014
+           03 W-FACULTAD                PIC X(092)  VALUE SPACES.       00164014
+           03 W-JURIDI                  PIC X(001)  VALUE SPACES.       00165014
+           03 W-SITUAC                  PIC X(001)  VALUE SPACES.       00166014
+           03 W-COUNT                   PIC S9(04)  COMP  VALUE ZEROES. 00167014
+           03 W-COUNT1                  PIC S9(04)  COMP  VALUE ZEROES. 00168014
+      *    03 W-COUNT2                  PIC S9(04)  COMP  VALUE ZEROES. 00169014
+           03 W-SQLCODE-NUM             PIC S9(04)  VALUE ZEROS.        00170014
+           03 W-SQLCODE-EDIT            PIC +ZZZZ   VALUE ZEROS.        00171014
+           03 W-SDOECON-EDIT            PIC ----.---.---,--.            00172014
+           03 DCO0101-N                 PIC 9(003)  VALUE ZEROS.        00173014
+           03 OFI-PRO.                                                  00174014
+              05 OFI-PRO-N              PIC 9(004)  VALUE ZEROS.        00175014
+           03 W-CTA0101.                                                00176014
+              05 CTA0101-N              PIC 9(007)  VALUE ZEROS.        00177014
+      *                                                                 00178014
+JPC@4  01  VARIABLES-OFICINA.                                           00179014
+JPC@4      02 IN-01                     PIC 9(004)  VALUE ZEROS.        00180014
+JPC@5      02 IN-02                     PIC 9(004)  VALUE ZEROS.        00181014
+JPC@5      02 IN-03                     PIC 9(004)  VALUE ZEROS.        00182014
+JPC@4      02 WARC-NUMCLI               PIC S9(08)  COMP-3.             00183014
+JPC@4      02 WARC-SITUAC               PIC X(001)  VALUE SPACES.       00184014
+JPC@4      02 WARC-MONEDA               PIC X(003)  VALUE SPACES.       00185014
+JPC@4      02 WARC-SUCURS               PIC S9(04)  COMP-3.             00186014
+JPC@4      02 TB-CUENTAS-OFI.                                           00187014
+JPC@4         04 TB-SUCURS OCCURS 20    PIC 9(004).                     00188014
+      *                                                                 00188114
+LRH@4  01  TB-ALTERNAS-FPF.                                             00188214
+LRH@4      02 CONT-ALTERNAS         PIC 9(002)  VALUE ZEROS.            00188314
+LRH@4      02 IN-ALT               PIC 9(002)  VALUE ZEROS.             00188414
+LRH@4      02 TB-CUENTA-ALTE OCCURS 10  PIC 9(010).                     00188514
+      *                                                                 00189014
+LRH@5  01  TB-CUSTODIO-INTER-INI.                                       01886010
+LRH@5      02 FILLER              PIC X(004)  VALUE '0069'.             01886020
+LRH@5      02 FILLER              PIC X(004)  VALUE '0011'.             01886030
+LRH@5      02 FILLER              PIC X(004)  VALUE '0312'.             01886040
+LRH@5  01  TB-CUSTODIO-INTER REDEFINES TB-CUSTODIO-INTER-INI.           01886050
+LRH@5      02 TB-CUSTODIO-INTER-COD  OCCURS 3     PIC X(004).           01886060
+LRH@5  01  CONT-CUSTODIO-INTER        PIC 9(002)  VALUE 3.              01886070
+LRH@5  01  IN-CUS                     PIC 9(002)  VALUE ZEROS.          01886080
+LRH@5  01  SW-CUSTODIO-INTER          PIC X(002)  VALUE 'NO'.           01886090
+LRH@5      88 ES-CUSTODIO-INTER                   VALUE 'SI'.           01886100
+LRH@6  01  TB-PRODUCTOS-ALTA.                                           01886105
+LRH@6      02 CONT-PRODUCTOS-ALTA  PIC 9(002)  VALUE ZEROS.             01886106
+LRH@6      02 IN-PRO              PIC 9(002)  VALUE ZEROS.              01886107
+LRH@6      02 TB-PRODUCTO-COD OCCURS 5  PIC S9(04) COMP.                01886108
+      *                                                                 01886109
+      *RITM49018-INI                                                    01886111
+LRH@15 01  TB-NROCAM-X-OPCION.                                          01886113
+LRH@15     02 FILLER.                                                   01886115
+LRH@15        04 FILLER             PIC X(001)  VALUE 'A'.              01886117
+LRH@15        04 FILLER             PIC X(002)  VALUE '01'.             01886119
+LRH@15     02 FILLER.                                                   01886121
+LRH@15        04 FILLER             PIC X(001)  VALUE 'M'.              01886123
+LRH@15        04 FILLER             PIC X(002)  VALUE '02'.             01886125
+LRH@15     02 FILLER.                                                   01886127
+LRH@15        04 FILLER             PIC X(001)  VALUE 'B'.              01886129
+LRH@15        04 FILLER             PIC X(002)  VALUE '03'.             01886131
+LRH@15 01  TB-NROCAM REDEFINES TB-NROCAM-X-OPCION.                      01886133
+LRH@15     02 TB-NROCAM-ELEM OCCURS 3.                                  01886135
+LRH@15        04 TB-NROCAM-OPCION   PIC X(001).                         01886137
+LRH@15        04 TB-NROCAM-COD      PIC X(002).                         01886139
+LRH@15 01  CONT-NROCAM              PIC 9(002)  VALUE 3.                01886141
+LRH@15 01  IN-CAM                   PIC 9(002)  VALUE ZEROS.            01886143
+LRH@15 01  WFA-NROCAM-DEFAULT       PIC X(002)  VALUE '00'.             01886145
+      *RITM49018-FIN                                                    01886147
+      *                                                                 01886110
+      *RITM49019-INI                                                    01886151
+      *  TABLA INDEXADA POR DIA PARA VHIS-TITULOS/VHIS-COBRADO, DE      *01886153
+      *  MODO QUE LA VERIFICACION Y LA MARCA DE DIAS COBRADOS NO        *01886155
+      *  TENGAN QUE VOLVER A NOMBRAR CADA UNO DE LOS 31 DIAS.           *01886157
+LRH@16 01  WA-TAB-VHIS.                                                 01886159
+LRH@16     02 WA-VHIS-DIA OCCURS 31 TIMES.                               01886161
+LRH@16        04 WA-VHIS-TITULOS    PIC S9(15) COMP-3.                   01886163
+LRH@16        04 WA-VHIS-COBRADO    PIC X(001).                         01886165
+LRH@16 01  IX-VHIS                  PIC 9(002)  VALUE ZEROS.            01886167
+LRH@16 01  SW-VHIS-PENDIENTE        PIC X(002)  VALUE 'NO'.             01886169
+LRH@16     88 HAY-VHIS-PENDIENTE                VALUE 'SI'.             01886171
+      *RITM49019-FIN                                                    01886173
+       01  W-MSG-2DOS-TIT.                                              00190014
+           03 W-MSG-001                 PIC X(080)  VALUE               00191014
+           'ADMINISTRACION DE CARTERA : COMPRA/VENTA VALORES CON CUENTAS00192014
+      -    ' PROPIAS            '.                                      00193014
+           03 W-MSG-002                 PIC X(080)  VALUE               00194014
+           'ORDENAR COMPRAS/VENTAS DE VALORES CONTRA CUENTAS DEL TITULAR00195014
+      -    ' DE LA CUENTA VALOR '.                                      00196014
+           03 W-MSG-003                 PIC X(080)  VALUE               00197014
+           'CONSULTAR SALDOS Y MOVIMIENTOS DE LA CUENTA VALOR           00198014
+      -    '                    '.                                      00199014
+           03 W-MSG-004                 PIC X(080)  VALUE               00200014
+           'RECIBIR LOS BENEFICIOS DE VALORES DE RENTA FIJA Y RENTA VARI00201014
+      -    'ABLE                '.                                      00202014
+      *                                                                 00203014
+       01  W-CUENTA-TOTAL.                                              00204014
+           03  W-ENTIDAD-NUEVA          PIC 9(004)  VALUE ZEROES.       00205014
+           03  W-OFICINA-NUEVA          PIC 9(004)  VALUE ZEROES.       00206014
+           03  W-DIGCON-NUEVA           PIC 9(002)  VALUE ZEROES.       00207014
+           03  W-CODISER-NUEVA          PIC 9(002)  VALUE ZEROES.       00208014
+           03  W-CUENTA-NUEVA           PIC 9(008)  VALUE ZEROES.       00209014
+      *                                                                 00210014
+       01  W-CUENTA-ANTERIOR.                                           00211014
+           03  W-ENTIDAD-ANT            PIC 9(004)  VALUE ZEROES.       00212014
+           03  W-OFICINA-ANT            PIC 9(004)  VALUE ZEROES.       00213014
+           03  W-DIGCON-ANT             PIC 9(002)  VALUE ZEROES.       00214014
+           03  W-CODISER-ANT            PIC 9(002)  VALUE ZEROES.       00215014
+           03  W-CUENTA-ANT             PIC 9(008)  VALUE ZEROES.       00216014
+      *                                                                 00217014
+       01  SW-HAYMAS                    PIC X(001)  VALUE 'N'.          00218014
+      *                                                                 00219014
+LRH@21 01  SW-REINTENTO-DB2             PIC X(001)  VALUE 'N'.          00219020
+LRH@21     88  REINTENTAR-DB2                       VALUE 'S'.          00219030
+LRH@21     88  NO-REINTENTAR-DB2                     VALUE 'N'.         00219040
+LRH@21 01  W-REINTENTOS-DB2             PIC 9(001)  VALUE ZERO.         00219050
+LRH@21 01  W-MAX-REINTENTOS-DB2         PIC 9(001)  VALUE 3.            00219060
+      *                                                                 00219070
+       01  W-AREA-VIAJA.                                                00220014
+           03 OPT-COMM                  PIC X(001).                     00221014
+           03 MSB-COMM                  PIC X(001).                     00222014
+           03 CTA0101-COMM.                                             00223014
+              05 CTA0101-COMM-N         PIC 9(007).                     00224014
+           03 SUC0101-COMM.                                             00225014
+              05 SUC0101-COMM-N         PIC 9(004).                     00226014
+           03 NCC0101-COMM              PIC X(020).                     00227014
+           03 NC20101-COMM              PIC X(020).                     00228014
+           03 ENT0101-COMM.                                             00229014
+              05 ENT0101-COMM-N         PIC 9(004).                     00230014
+           03 TIT0101-COMM              PIC X(008).                     00231014
+           03 OTROS-DATOS.                                              00232014
+              05 SW-CUSTODIA-AL-CLIENTE PIC X(002).                     00233014
+                 88 CUSTODIA-AL-CLIENTE             VALUE 'SI'.         00234014
+              05 SW-OPERA-BOLSA         PIC X(002).                     00235014
+                 88 OPERA-BOLSA                     VALUE 'SI'.         00236014
+              05 W-CTA-CAR-CUSTODIO     PIC X(020).                     00237014
+              05 W-CTA-ABO-CUSTODIO     PIC X(020).                     00238014
+              05 W-CTA-CAR-JUR          PIC X(020).                     00239014
+              05 W-CTA-ABO-JUR          PIC X(020).                     00240014
+              05 W-TARIFA-CUS           PIC 9(002).                     00241014
+              05 WXMI-IMPALT            PIC X(001).                     00242014
+              05 WXMI-TIPCUST           PIC X(001).                     00243014
+      *200306088-INI                                                    00244014
+           03 SITUACI-COMM              PIC X(001).                     00245014
+      *200306088-FIN                                                    00246014
+      *200703156-INI                                                    00247014
+JPC@2 *    03  FILLER                   PIC X(760).                     00248014
+JPC@2      03 GVT0101-COMM              PIC X(010).                     00249014
+JPC@2      03 CAV0101-COMM              PIC X(002).                     00250014
+JPC@2      03 SCV0101-COMM              PIC X(002).                     00251014
+JPC@2      03 CAM0101-COMM              PIC X(012).                     00252014
+JPC@4      03 CTAGLOB-COMM              PIC X(020).                     00253014
+914        03  FILLER                   PIC X(714).                     00254014
+      * AREA USADA POR TRX VL3L                                         00255014
+           03  CODTRAN-COMM             PIC X(04).                      00256014
+           03  CTA-COMM-X.                                              00257014
+               05 CTA-COMM7             PIC 9(07).                      00258014
+               05 CTA-COMM1             PIC 9(01).                      00259014
+1000       03  FILLER                   PIC X(74).                      00260014
+      *200703156-FIN                                                    00261014
+       01  DATOS-AUXILIARES.                                            00262014
+           03 W-CLIENTE-CUSTODIO.                                       00263014
+              05 W-CLIENTE-CUSTODIO-N   PIC 9(008).                     00264014
+           03 W-CARGO                   PIC X(020).                     00265014
+           03 W-ABO                     PIC X(020).                     00266014
+           03 W-CUENTA                  PIC 9(007).                     00267014
+           03 W-ENTIDAD                 PIC 9(004).                     00268014
+           03 W-ENTI                    PIC 9(004).                     00269014
+           03 W-TITULAR                 PIC 9(008).                     00270014
+           03 W-SUCVAL                  PIC 9(004).                     00271014
+           03 W-CODBE                   PIC 9(004).                     00272014
+           03 W-PAIS                    PIC 9(003).                     00273014
+           03 W-TARIFA                  PIC 9(002).                     00274014
+      *    03 W-TARIFA                  PIC 9(001).                     00275014
+           03 W-IND                     PIC 9(003).                     00276014
+           03 W-I                       PIC 9(003).                     00277014
+           03 W-DOC                     PIC 9(003).                     00278014
+           03 W-SEC                     PIC 9(003).                     00279014
+           03 W-MONEDA-OK               PIC X(003).                     00280014
+           03 W-MONEDA-CAR              PIC X(003).                     00281014
+           03 W-MONEDA-ABO              PIC X(003).                     00282014
+      *                                                                 00283014
+       01  W-PAIS-CLI                   PIC X(004).                     00284014
+      *                                                                 00285014
+      * ------------------ FECHAS AUXILIARES ---------                  00286014
+      *                                                                 00287014
+       01  W-FECHA-AMD.                                                 00288014
+           05  W-AA-AMD                 PIC 9(004).                     00289014
+           05  W-MM-AMD                 PIC 9(002).                     00290014
+           05  W-DD-AMD                 PIC 9(002).                     00291014
+       01  W-FECHA-AMD-N REDEFINES W-FECHA-AMD PIC 9(8).                00292014
+      *                                                                 00293014
+       01  W-FECHA-DMA-G.                                               00294014
+           05  W-DD-DMA-G               PIC 9(002).                     00295014
+           05  FILLE1-G                 PIC X(001)  VALUE '-'.          00296014
+           05  W-MM-DMA-G               PIC 9(002).                     00297014
+           05  FILLE2-G                 PIC X(001)  VALUE '-'.          00298014
+           05  W-AA-DMA-G               PIC 9(004).                     00299014
+      *                                                                 00300014
+       01  CLA-TELEX-AUX.                                               00301014
+           05  CLTELEX-AUX              PIC X(010).                     00302014
+           05  TELEX2-AUX               PIC X(002).                     00303014
+      **                                                                00304014
+       01 SWITCHES.                                                     00305014
+          05 SW-PERSONAS                PIC X(002)  VALUE 'NO'.         00306014
+             88 PERSONAS                            VALUE 'SI'.         00307014
+          05 SW-PERSONA                 PIC X(001)  VALUE ZEROES.       00308014
+             88 NATURAL                             VALUE 'N'.          00309014
+             88 JURIDICA                            VALUE 'J'.          00310014
+          05 SW-ES-CTAVAL-CUS           PIC X(002)  VALUE 'NO'.         00311014
+             88 ES-CTAVAL-CUS                       VALUE 'SI'.         00312014
+          05 SW-YA-CTAVAL-CUS           PIC X(002)  VALUE 'NO'.         00313014
+             88 YA-CTAVAL-CUS                       VALUE 'SI'.         00314014
+          05 SW-VALIDA-CAR              PIC X(002)  VALUE 'NO'.         00315014
+             88 VALIDA-CAR                          VALUE 'SI'.         00316014
+          05 SW-VALIDA-ABO              PIC X(002)  VALUE 'NO'.         00317014
+             88 VALIDA-ABO                          VALUE 'SI'.         00318014
+          05 SW-VALCTA                  PIC 9(001)  VALUE ZEROES.       00319014
+             88 VALCAR                              VALUE 1.            00320014
+             88 VALABO                              VALUE 2.            00321014
+          05 SW-FIN-HIS                 PIC X(001)  VALUE SPACES.       00322014
+             88 FIN-HIS                             VALUE '1'.          00323014
+             88 FIN-HIS-OK                          VALUE '2'.          00324014
+          05 SW-CORRECTO                PIC X(001)  VALUE SPACES.       00325014
+             88 CORRECTO                            VALUE 'S'.          00326014
+             88 NO-CORRECTO                         VALUE 'N'.          00327014
+          05 SW-CTA-OK                  PIC X(002)  VALUE SPACES.       00328014
+             88 CTA-OK                              VALUE 'SI'.         00329014
+          05 SW-ENTRO                   PIC X(002)  VALUE 'NO'.         00330014
+             88 ENTRO                               VALUE 'SI'.         00331014
+          05 SW-CTACLI                  PIC X(002)  VALUE SPACES.       00332014
+             88 CTACLI                              VALUE 'SI'.         00333014
+          05 SW-CTA-ESPECIAL            PIC X(002)  VALUE SPACES.       00334014
+             88 CTA-ESPECIAL                        VALUE 'SI'.         00335014
+          05 SW-TECLA                   PIC X(002)  VALUE SPACES.       00336014
+             88 PFENTER                             VALUE '00'.         00337014
+             88 PF1                                 VALUE '01'.         00338014
+             88 PF2                                 VALUE '02'.         00339014
+             88 PF3                                 VALUE '03'.         00340014
+             88 PF4                                 VALUE '04'.         00341014
+             88 PF6                                 VALUE '06'.         00342014
+             88 PF7                                 VALUE '07'.         00343014
+             88 PF8                                 VALUE '08'.         00344014
+      *200703156-INI                                                    00345014
+             88 PF10                                VALUE '10'.         00346014
+      *200703156-FIN                                                    00347014
+      * --------------------- COPY -----------------------              00348014
+      *                                                                 00349014
+      *              COPY'S DE LAS RUTINAS                              00350014
+      *01 FILLER   PIC X(40)    VALUE 'COPYS RUTINAS'                   00351014
+           COPY VLWC8000.                                               00352014
+                                                                        00353014
+           COPY TCWC2020.                                               00354014
+      *DIVISAS                                                          00355014
+       COPY  TCWC1200.                                                  00356014
+                                                                        00357014
+      *200711038-INI                                                    00358014
+      **************** COPY PARA CUENTA DE REGISTRO         ****        00359014
+       01  W-BGECAPE4.                                                  00360014
+           COPY BGECAPE4.                                               00361014
+      *200711038-FIN                                                    00362014
+      *                                                                 00363014
+      **************** COPY PARA LA RUTINA VL7CRLOG         ****        00364014
+       01  W-VLWCLOG0.                                                  00365014
+           COPY VLWCLOG0.                                               00366014
+                                                                        00367014
+      **************** COPY PARA LA INTERFASE DE FACULTADES ****        00368014
+       01  LEWCCFA0-01.                                                 00369014
+           COPY LEWCCFA0.                                               00370014
+JPC@7 **************** COPY SITUACION FATCA PARA CLIENTES   ****        00371014
+JPC@7  01  VLWC0088-FATCA.                                              00372014
+JPC@7      COPY VLWC0088.                                               00373014
+      *                                                                 00374014
+JPC@8 **************** DETALLE DE AUDITORIA FATCA (VL7CRLOG)  ****      00375014
+JPC@8  01  W-FATCA-LOG-DETALLE.                                         00376014
+JPC@8      05  FLOG-CODCLI            PIC X(10).                        00377014
+JPC@8      05  FLOG-CUENTA            PIC X(07).                        00378014
+JPC@8      05  FLOG-OPCION            PIC X(01).                        00379014
+JPC@8      05  FLOG-COD-RETORNO       PIC X(02).                        00380014
+JPC@8      05  FLOG-INDMARCA          PIC X(01).                        00381014
+JPC@8      05  FLOG-COD-ERROR-DEV     PIC X(07).                        00382014
+JPC@8      05  FLOG-NUMUSER           PIC X(08).                        00383014
+JPC@8      05  FLOG-FECHA-OPER        PIC X(10).                        00384014
+JPC@8      05  FLOG-HORA-TRANS        PIC X(08).                        00385014
+      *                                                                 00386014
+      *RITM49022-INI                                                   *00386020
+      *  DETALLE DE AUDITORIA (VL7CRLOG) PARA LOS CAMBIOS DE NUMERO DE  *00386040
+      *  COTITULARES MANCOMUNADOS (VLDTADT, VADT-CLTITU = '4') QUE SE   *00386060
+      *  ACEPTAN SIN COINCIDIR CON LOS REGISTROS REALMENTE GRABADOS.    *00386080
+LRH@19  01  W-MANCOM-LOG-DETALLE.                                        00386100
+LRH@19      05  MLOG-CODCLI            PIC X(10).                       00386120
+LRH@19      05  MLOG-CUENTA            PIC X(07).                       00386140
+LRH@19      05  MLOG-NUMCOT-ANTERIOR   PIC 9(03).                       00386160
+LRH@19      05  MLOG-NUMCOT-NUEVO      PIC 9(03).                       00386180
+LRH@19      05  MLOG-NUMUSER           PIC X(08).                       00386200
+LRH@19      05  MLOG-FECHA-OPER        PIC X(10).                       00386220
+LRH@19      05  MLOG-HORA-TRANS        PIC X(08).                       00386240
+      *RITM49022-FIN                                                   *00386260
+      ******* COPY PARA LA DESCRIPCION DE OFICINAS ****                 00387014
+      *01  REG-TCWC0600.                                                00388014
+      *    COPY TCWC0600.                                               00389014
+      *                                                                 00390014
+      *A2012-INICIO.                                                    00391014
+      *                                                                 00392014
+JPC@2 *   INFORMAR CUENTA VALOR A GESTOR DE CAMPAÑAS                    00393014
+JPC@2  01  W-SMWCNIN0.                                                  00394014
+JPC@2      COPY SMWCNIN0.                                               00395014
+      ******* RUTINA QUE RECUPERA POBLACION Y FECHA****                 00396014
+       01  TCWC1820-01.                                                 00397014
+           COPY TCWC1820.                                               00398014
+      *                                                                 00399014
+      *A2012-FIN.                                                       00400014
+      *200310189-INI CUENTA DE CONTROL                                  00401014
+       01  BRWCCDE0-01.                                                 00402014
+           COPY BRWCCDE0.                                               00403014
+      *200310189-FIN                                                    00404014
+                                                                        00405014
+       01  BGECMSC-01.                                                  00406014
+           COPY BGECMSC.                                                00407014
+                                                                        00408014
+       01  W-TCWC0300.                                                  00409014
+           COPY TCWC0300.                                               00410014
+                                                                        00411014
+       01  W-TCWC0500.                                                  00412014
+           COPY TCWC0500.                                               00413014
+                                                                        00414014
+       01  PEWC5000.                                                    00415014
+           COPY PEWC5000.                                               00416014
+                                                                        00417014
+       01  PEWC5100.                                                    00418014
+           COPY PEWC5100.                                               00419014
+                                                                        00420014
+       01  PEWC5201.                                                    00421014
+           COPY PEWC5201.                                               00422014
+                                                                        00423014
+LRH@10 01  PEWC5202.                                                    00423020
+LRH@10     COPY PEWC5202.                                               00423030
+JPC@5 *01  PEWC5300.                                                    00424014
+JPC@5 *    COPY PEWC5300.                                               00425014
+                                                                        00426014
+       01  PEWC8235.                                                    00427014
+           COPY PEWC8235.                                               00428014
+                                                                        00429014
+       01  W-PEWC8730.                                                  00430014
+           COPY PEWC8730.                                               00431014
+                                                                        00432014
+      *01  W-PEWC8M41.                                                  00433014
+      *    COPY PEWC8M41.                                               00434014
+                                                                        00435014
+       01  W-PEWC4390.                                                  00436014
+           COPY PEWC4390.                                               00437014
+                                                                        00438014
+       01  W-PEWC6000.                                                  00439014
+           COPY PEWC6000.                                               00440014
+                                                                        00441014
+       01  PEWC5400.                                                    00442014
+           COPY PEWC5400.                                               00443014
+                                                                        00444014
+       01  W-BGECMDC.                                                   00445014
+           COPY BGECMDC.                                                00446014
+                                                                        00447014
+           COPY VLWCCTA0.                                               00448014
+      ****************** COPY PARA LA LINK   TC2C1000 ******************00449014
+       01 W-TCWC0000.                                                   00450014
+          COPY TCWC0000.                                                00451014
+      ****************** COPY PARA LA RECIBIR TC2C0100 *****************00452014
+          COPY TCTC0100.                                                00453014
+          COPY TCTC2600.                                                00454014
+          COPY TCWC2010.                                                00455014
+      *                                                                 00456014
+EZS@1 ****************** COPY PARA  LA RUTINA PE7C4140 *****************00457014
+  |    01 REGI-PEWC4140.                                                00458014
+  |       COPY PEWC4140.                                                00459014
+EZS@1 *****************  WORKING DE LAS COLAS TS  **********************00460014
+      *                                                                 00461014
+      *200909071-INI DATOS ANULADOS POR PROYECTO INTI                   00462014
+       01  DATO-ANULADOS.                                               00463014
+           02  TEL0101L    COMP PIC  S9(04).                            00464014
+           02  TEL0101F         PIC   X(01).                            00465014
+           02  FILLER REDEFINES TEL0101F.                               00466014
+               03 TEL0201A      PIC   X(01).                            00467014
+           02  TEL0101I         PIC   X(12).                            00468014
+           02  FILLER REDEFINES TEL0101I.                               00469014
+               03 TEL0101O      PIC   X(12).                            00470014
+      * CUENTA PORTAFOLIO PRINCIPAL.                                    00471014
+       01  XX-CUENTRA-PORT.                                             00472014
+           02 END0101X  PIC X(4).                                       00473014
+           02 CEN0101X  PIC X(4).                                       00474014
+           02 DGT0101X  PIC X(2).                                       00475014
+           02 PRD0101X  PIC X(2).                                       00476014
+           02 CTA0101X  PIC X(7).                                       00477014
+           02 DG20101X  PIC X(1).                                       00478014
+      *200805013-FIN                                                    00479014
+       01  W-TS.                                                        00480014
+           10 W-NOMBRE-COLA                 PIC X(4)  VALUE SPACES.     00481014
+           10 W-SUFIJO-TS                   PIC X(4)  VALUE SPACES.     00482014
+      *                                                                 00483014
+       01  W-LONG-TS                        PIC S9(4) COMP VALUE +0.    00484014
+      *                                                                 00485014
+       01  W-CONTENIDO-TS.                                              00486014
+           10 W-NOMBRE-FORMATO              PIC X(8)  VALUE SPACES.     00487014
+           10 W-CONT-FORMATO                PIC X(2000) VALUE SPACES.   00488014
+                                                                        00489014
+      *  COPY PARA JETFORM - COPY GENERICO                              00490014
+           COPY VLNC9999.                                               00491014
+      *  COPY PARA JETFORM2                                             00492014
+           COPY VLWC0010.                                               00493014
+      *200703046-INI                                                    00494014
+           COPY VLWCJ291.                                               00495014
+      *200703046-FIN                                                    00496014
+                                                                        00497014
+      *A2012-INICIO.                                                    00498014
+      ** COPY PARA RUTINA VL7CJETF                                      00499014
+       01 W-VLWCJETF.                                                   00500014
+           COPY VLWCJETF.                                               00501014
+      *A2012-FIN.                                                       00502014
+                                                                        00503014
+      ** COPY PARA EL PROGRAMA ABEND                                    00504014
+       01  QGECABC-01.                                                  00505014
+           COPY QGECABC.                                                00506014
+                                                                        00507014
+      ** COPY ATRIBUTOS                                                 00508014
+           COPY DFHBMSCA.                                               00509014
+           COPY DFHAID.                                                 00510014
+      *                                                                 00511014
+      *INCLUDE SQLCA.                                                   00512014
+      *                                                                 00513014
+           EXEC SQL INCLUDE SQLCA    END-EXEC.                          00514014
+           EXEC SQL INCLUDE VLGTMES  END-EXEC.                          00515014
+           EXEC SQL INCLUDE VLGTARC  END-EXEC.                          00516014
+           EXEC SQL INCLUDE VLGTADS1 END-EXEC.                          00517014
+           EXEC SQL INCLUDE VLGTADT  END-EXEC.                          00518014
+           EXEC SQL INCLUDE VLGTHIS1 END-EXEC.                          00519014
+           EXEC SQL INCLUDE VLGTXMO  END-EXEC.                          00520014
+           EXEC SQL INCLUDE VLGTXTA  END-EXEC.                          00521014
+           EXEC SQL INCLUDE VLGTXMI  END-EXEC.                          00522014
+           EXEC SQL INCLUDE VLGTHAC1 END-EXEC.                          00523014
+           EXEC SQL INCLUDE VLGTPRO  END-EXEC.                          00524014
+           EXEC SQL INCLUDE VLGTRPR  END-EXEC.                          00525014
+           EXEC SQL INCLUDE VLGTTRA1 END-EXEC.                          00526014
+           EXEC SQL INCLUDE VLGTXAG  END-EXEC.                          00527014
+      * LERS 09-07-2001                                                 00528014
+           EXEC SQL INCLUDE VLGTDET  END-EXEC.                          00529014
+           EXEC SQL INCLUDE VLGTOPE1 END-EXEC.                          00530014
+      * LERS 09-07-2001                                                 00531014
+           EXEC SQL INCLUDE VLGTXBO  END-EXEC.                          00532014
+      *200509171-INI                                                    00533014
+           EXEC SQL INCLUDE VLGTAPC  END-EXEC.                          00534014
+      *200509171-FIN                                                    00535014
+JPC@3      EXEC SQL INCLUDE VLGTFPF2 END-EXEC.                          00536014
+      *                                                                 00537014
+      *A2011-RUTLOG-I. INCLUDES DE LAS DCLGEN DEL LOG                   00538014
+           EXEC SQL INCLUDE VLTCMES  END-EXEC.                          00539014
+           EXEC SQL INCLUDE VLTCARC  END-EXEC.                          00540014
+           EXEC SQL INCLUDE VLTCADS1 END-EXEC.                          00541014
+           EXEC SQL INCLUDE VLTCADT  END-EXEC.                          00542014
+      *    EXEC SQL INCLUDE VLTCHIS1 END-EXEC.                          00543014
+           EXEC SQL INCLUDE VLTCXTA  END-EXEC.                          00544014
+           EXEC SQL INCLUDE VLTCXMI  END-EXEC.                          00545014
+      *    EXEC SQL INCLUDE VLTCHAC1 END-EXEC.                          00546014
+           EXEC SQL INCLUDE VLTCPRO  END-EXEC.                          00547014
+           EXEC SQL INCLUDE VLTCRPR  END-EXEC.                          00548014
+           EXEC SQL INCLUDE VLTCTRA1 END-EXEC.                          00549014
+JPC@3      EXEC SQL INCLUDE VLTCFPF2 END-EXEC.                          00550014
+      *A2011-RUTLOG-F                                                   00551014
+      *--------------------------------------------------------*        00552014
+      *    D E C L A R E S      C U R S O R                    *        00553014
+      *--------------------------------------------------------*        00554014
+      *                                                                 00555014
+           EXEC SQL                                                     00556014
+                DECLARE VLDCADT1  CURSOR FOR                            00557014
+JPC@1 *         SELECT  *                                               00558014
+                SELECT  VADT_CUENTA                                     00559014
+                     ,  VADT_NUMCLI                                     00560014
+                     ,  VADT_CLTITU                                     00561014
+                     ,  VADT_NUMDOM                                     00562014
+                     ,  VADT_ADMIN                                      00563014
+                     ,  VADT_FEVENCTO                                   00564014
+                     ,  VADT_FEALTREG                                   00565014
+                     ,  VADT_FEULMOD                                    00566014
+                     ,  VADT_HORULMOD                                   00567014
+                     ,  VADT_NUMTER                                     00568014
+                     ,  VADT_USUARIO                                    00569014
+                 FROM   VLDTADT                                         00570014
+                WHERE   VADT_CUENTA  = :VADT-CUENTA                     00571014
+                ORDER BY VADT_CLTITU                                    00572014
+           END-EXEC.                                                    00573014
+      *                                                                 00574014
+JPC@4      EXEC SQL                                                     00575014
+JPC@4           DECLARE VLDCARC CURSOR FOR                              00576014
+JPC@4           SELECT  VARC_SUCURS                                     00577014
+JPC@4            FROM   VLDTARC                                         00578014
+JPC@4           WHERE   VARC_CUENTA > 0                                 00579014
+JPC@4             AND   VARC_NUMCLI = :WARC-NUMCLI                      00580014
+JPC@4             AND   VARC_SITUAC = :WARC-SITUAC                      00581014
+JPC@4             AND   VARC_MONEDA = :WARC-MONEDA                      00582014
+JPC@4             AND   VARC_CENTAD IN (0069, 2010)                     00583014
+JPC@4      END-EXEC.                                                    00584014
+      *                                                                 00585014
+           EXEC SQL                                                     00586014
+                DECLARE VLDCHIS1  CURSOR FOR                            00587014
+                SELECT  VHIS_TITULOS1   ,                               00588014
+                        VHIS_COBRADO1   ,                               00589014
+                        VHIS_TITULOS2   ,                               00590014
+                        VHIS_COBRADO2   ,                               00591014
+                        VHIS_TITULOS3   ,                               00592014
+                        VHIS_COBRADO3   ,                               00593014
+                        VHIS_TITULOS4   ,                               00594014
+                        VHIS_COBRADO4   ,                               00595014
+                        VHIS_TITULOS5   ,                               00596014
+                        VHIS_COBRADO5   ,                               00597014
+                        VHIS_TITULOS6   ,                               00598014
+                        VHIS_COBRADO6   ,                               00599014
+                        VHIS_TITULOS7   ,                               00600014
+                        VHIS_COBRADO7   ,                               00601014
+                        VHIS_TITULOS8   ,                               00602014
+                        VHIS_COBRADO8   ,                               00603014
+                        VHIS_TITULOS9   ,                               00604014
+                        VHIS_COBRADO9   ,                               00605014
+                        VHIS_TITULOS10  ,                               00606014
+                        VHIS_COBRADO10  ,                               00607014
+                        VHIS_TITULOS11  ,                               00608014
+                        VHIS_COBRADO11  ,                               00609014
+                        VHIS_TITULOS12  ,                               00610014
+                        VHIS_COBRADO12  ,                               00611014
+                        VHIS_TITULOS13  ,                               00612014
+                        VHIS_COBRADO13  ,                               00613014
+                        VHIS_TITULOS14  ,                               00614014
+                        VHIS_COBRADO14  ,                               00615014
+                        VHIS_TITULOS15  ,                               00616014
+                        VHIS_COBRADO15  ,                               00617014
+                        VHIS_TITULOS16  ,                               00618014
+                        VHIS_COBRADO16  ,                               00619014
+                        VHIS_TITULOS17  ,                               00620014
+                        VHIS_COBRADO17  ,                               00621014
+                        VHIS_TITULOS18  ,                               00622014
+                        VHIS_COBRADO18  ,                               00623014
+                        VHIS_TITULOS19  ,                               00624014
+                        VHIS_COBRADO19  ,                               00625014
+                        VHIS_TITULOS20  ,                               00626014
+                        VHIS_COBRADO20  ,                               00627014
+                        VHIS_TITULOS21  ,                               00628014
+                        VHIS_COBRADO21  ,                               00629014
+                        VHIS_TITULOS22  ,                               00630014
+                        VHIS_COBRADO22  ,                               00631014
+                        VHIS_TITULOS23  ,                               00632014
+                        VHIS_COBRADO23  ,                               00633014
+                        VHIS_TITULOS24  ,                               00634014
+                        VHIS_COBRADO24  ,                               00635014
+                        VHIS_TITULOS25  ,                               00636014
+                        VHIS_COBRADO25  ,                               00637014
+                        VHIS_TITULOS26  ,                               00638014
+                        VHIS_COBRADO26  ,                               00639014
+                        VHIS_TITULOS27  ,                               00640014
+                        VHIS_COBRADO27  ,                               00641014
+                        VHIS_TITULOS28  ,                               00642014
+                        VHIS_COBRADO28  ,                               00643014
+                        VHIS_TITULOS29  ,                               00644014
+                        VHIS_COBRADO29  ,                               00645014
+                        VHIS_TITULOS30  ,                               00646014
+                        VHIS_COBRADO30  ,                               00647014
+                        VHIS_TITULOS31  ,                               00648014
+                        VHIS_COBRADO31                                  00649014
+                 FROM   VLDTHIS                                         00650014
+                 WHERE  VHIS_CTAVAL    = :VHIS-CTAVAL                   00651014
+                  AND   VHIS_CODVALOR >= :VHIS-CODVALOR                 00652014
+                  AND   VHIS_TIPGAS   >= :VHIS-TIPGAS                   00653014
+                  AND   VHIS_ANO      >= :VHIS-ANO                      00654014
+                  AND   VHIS_MES      >= :VHIS-MES                      00655014
+           END-EXEC.                                                    00656014
+      *                                                                 00657014
+LERS       EXEC SQL                                                     00658014
+ 09             DECLARE VLDCADET  CURSOR FOR                            00659014
+ 07   *JPC@1    SELECT  *                                               00660014
+                SELECT  VDET_FECHOP                                     00661014
+                     ,  VDET_PAVAL                                      00662014
+                     ,  VDET_VALOR                                      00663014
+                     ,  VDET_ISIN                                       00664014
+                     ,  VDET_FORMAT                                     00665014
+                     ,  VDET_CTAVAL                                     00666014
+                     ,  VDET_CLAREG                                     00667014
+                     ,  VDET_REFER                                      00668014
+                     ,  VDET_DATOS_DETAL                                00669014
+                     ,  VDET_FEALTREG                                   00670014
+                     ,  VDET_FEULMOD                                    00671014
+                     ,  VDET_HORULMOD                                   00672014
+                     ,  VDET_NUMTER                                     00673014
+                     ,  VDET_USUARIO                                    00674014
+2001             FROM   VLDTDET                                         00675014
+ |              WHERE   VDET_CTAVAL  = :VDET-CTAVAL                     00676014
+LERS       END-EXEC.                                                    00677014
       *                                                                 00678014
-           PERFORM 2-PROCESO                                            00679014
-              THRU 2-PROCESO-FIN.                                       00680014
-      *                                                                 00681014
-           PERFORM 3-FINAL.                                             00682014
-      *                                                                 00683014
-       1-INICIO.                                                        00684014
-      *                                                                 00685014
-           INITIALIZE QGECABC.                                          00686014
-      *                                                                 00687014
-           EXEC CICS  IGNORE CONDITION ERROR END-EXEC                   00688014
-      *                                                                 00689014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         00690014
-              MOVE 'ERROR CICS  VL2C1010'   TO ABC-REFERENCIA           00691014
-              MOVE 'VL2C1010'               TO ABC-OBJETO-ERROR         00692014
-              PERFORM 999-ABEND-CICS                                    00693014
-           END-IF                                                       00694014
+LRH@4      EXEC SQL                                                     00067810
+LRH@4           DECLARE VLDCFPF1  CURSOR FOR                            00067820
+LRH@4           SELECT  VFPF_CUENTA_ALTE                                00067830
+LRH@4                ,  VFPF_CIND_ACTIVO                                00067840
+LRH@4             FROM  VLDTFPF                                         00067850
+LRH@4            WHERE  VFPF_CUENTA_PORT = :VFPF-CUENTA-PORT            00067860
+LRH@4              AND  VFPF_CUENTA_ALTE > 0                            00067870
+LRH@4      END-EXEC.                                                    00067880
+      *                                                                 00067890
+       77  FILLER        PIC X(30) VALUE '**** FINAL DE WORKING ****'.  00679014
+      *                                                                 00680014
+       LINKAGE SECTION.                                                 00681014
+       01  DFHCOMMAREA.                                                 00682014
+      * COMMAREA DE APLICACIONES                                        00683014
+           COPY QGECCAA.                                                00684014
+      * DATOS PROPIOS DEL MANTENIMIENTO DE ARQUITECTURA                 00685014
+           COPY VLECCMA.                                                00686014
+      * COPY DE LA PANTALLA                                             00687014
+           COPY VLNC010.                                                00688014
+      ******************************************************************00689014
+      *                                                                 00690014
+       PROCEDURE DIVISION.                                              00691014
+      *                                                                 00692014
+           PERFORM 1-INICIO                                             00693014
+              THRU 1-INICIO-FIN.                                        00694014
       *                                                                 00695014
-           INITIALIZE     CAA-COD-AVISO1                                00696014
-                          CAA-COD-AVISO2                                00697014
-                          CAA-COD-ERROR                                 00698014
-                          CAA-VAR1-ERROR.                               00699014
+LRH@21     MOVE 'S'  TO SW-REINTENTO-DB2.                                00695020
+      *                                                                 00695030
+           PERFORM 2-PROCESO                                            00696014
+              THRU 2-PROCESO-FIN                                        00697014
+LRH@21        UNTIL NO-REINTENTAR-DB2.                                  00697020
+      *                                                                 00698014
+           PERFORM 3-FINAL.                                             00699014
       *                                                                 00700014
-           SET ADDRESS OF VLNC010I          TO CAA-PTR-COPYIN           00701014
-           SET ADDRESS OF VLECCMA           TO CAA-PTRDATA              00702014
-           MOVE 'VL01'                      TO CAA-CODTRAN-SIG          00703014
+       1-INICIO.                                                        00701014
+      *                                                                 00702014
+           INITIALIZE QGECABC.                                          00703014
       *                                                                 00704014
-           MOVE CAA-TECLA                   TO   SW-TECLA               00705014
+           EXEC CICS  IGNORE CONDITION ERROR END-EXEC                   00705014
       *                                                                 00706014
-           PERFORM 11-CAMBIO-A-BLANCOS                                  00707014
-              THRU 11-CAMBIO-A-BLANCOS-FIN.                             00708014
-      *                                                                 00709014
-           PERFORM 12-LIMPIAR-PANTALLA                                  00710014
-              THRU 12-LIMPIAR-PANTALLA-FIN.                             00711014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         00707014
+              MOVE 'ERROR CICS  VL2C1010'   TO ABC-REFERENCIA           00708014
+              MOVE 'VL2C1010'               TO ABC-OBJETO-ERROR         00709014
+              PERFORM 999-ABEND-CICS                                    00710014
+           END-IF                                                       00711014
       *                                                                 00712014
-       1-INICIO-FIN.  EXIT.                                             00713014
-      *                                                                 00714014
-       11-CAMBIO-A-BLANCOS.                                             00715014
-      *                                                                 00716014
-           IF END0101I < SPACES                                         00717014
-              INSPECT END0101I REPLACING ALL LOW-VALUES BY SPACES       00718014
-           END-IF                                                       00719014
-      *                                                                 00720014
-           IF CEN0101I < SPACES                                         00721014
-              INSPECT CEN0101I REPLACING ALL LOW-VALUES BY SPACES       00722014
-           END-IF                                                       00723014
-      *                                                                 00724014
-           IF DGT0101I < SPACES                                         00725014
-              INSPECT DGT0101I REPLACING ALL LOW-VALUES BY SPACES       00726014
-           END-IF                                                       00727014
-      *                                                                 00728014
-           IF PRD0101I < SPACES                                         00729014
-              INSPECT PRD0101I REPLACING ALL LOW-VALUES BY SPACES       00730014
-           END-IF                                                       00731014
-      *                                                                 00732014
-           IF CTA0101I < SPACES                                         00733014
-              INSPECT CTA0101I REPLACING ALL LOW-VALUES BY SPACES       00734014
-           END-IF                                                       00735014
-      *                                                                 00736014
-           IF DG20101I < SPACES                                         00737014
-              INSPECT DG20101I REPLACING ALL LOW-VALUES BY SPACES       00738014
-           END-IF                                                       00739014
-      *                                                                 00740014
-           IF ENT0101I < SPACES                                         00741014
-              INSPECT ENT0101I REPLACING ALL LOW-VALUES BY SPACES       00742014
-           END-IF                                                       00743014
-      *                                                                 00744014
-           IF NEN0101I < SPACES                                         00745014
-              INSPECT NEN0101I REPLACING ALL LOW-VALUES BY SPACES       00746014
-           END-IF                                                       00747014
-      *                                                                 00748014
-           IF TIT0101I < SPACES                                         00749014
-              INSPECT TIT0101I REPLACING ALL LOW-VALUES BY SPACES       00750014
-           END-IF.                                                      00751014
-      *                                                                 00752014
-           IF NOM0101I < SPACES                                         00753014
-              INSPECT NOM0101I REPLACING ALL LOW-VALUES BY SPACES       00754014
-           END-IF.                                                      00755014
-      *                                                                 00756014
-           IF NCC0101I < SPACES                                         00757014
-              INSPECT NCC0101I REPLACING ALL LOW-VALUES BY SPACES       00758014
-           END-IF.                                                      00759014
-      *                                                                 00760014
-           IF NC20101I < SPACES                                         00761014
-              INSPECT NC20101I REPLACING ALL LOW-VALUES BY SPACES       00762014
-           END-IF.                                                      00763014
-      *                                                                 00764014
-           IF MON0101I < SPACES                                         00765014
-              INSPECT MON0101I REPLACING ALL LOW-VALUES BY SPACES       00766014
-           END-IF.                                                      00767014
-      *                                                                 00768014
-           IF MO20101I < SPACES                                         00769014
-              INSPECT MO20101I REPLACING ALL LOW-VALUES BY SPACES       00770014
-           END-IF.                                                      00771014
-      *                                                                 00772014
-           IF SUC0101I < SPACES                                         00773014
-              INSPECT SUC0101I REPLACING ALL LOW-VALUES BY SPACES       00774014
-           END-IF.                                                      00775014
-      *                                                                 00776014
-           IF NOF0101I < SPACES                                         00777014
-              INSPECT NOF0101I REPLACING ALL LOW-VALUES BY SPACES       00778014
-           END-IF.                                                      00779014
-      *                                                                 00780014
-           IF IDI0101I < SPACES                                         00781014
-              INSPECT IDI0101I REPLACING ALL LOW-VALUES BY SPACES       00782014
-           END-IF.                                                      00783014
-      *                                                                 00784014
-           IF MDA0101I < SPACES                                         00785014
-              INSPECT MDA0101I REPLACING ALL LOW-VALUES BY SPACES       00786014
-           END-IF.                                                      00787014
-      *200503172-INI                                                    00788014
-           IF CIN0101I < SPACES                                         00789014
-              INSPECT CIN0101I REPLACING ALL LOW-VALUES BY SPACES       00790014
-           END-IF.                                                      00791014
-           IF NCU0101I < SPACES                                         00792014
-              INSPECT NCU0101I REPLACING ALL LOW-VALUES BY SPACES       00793014
-           END-IF.                                                      00794014
-      *200503172-INI                                                    00795014
-      *                                                                 00796014
-           IF DCO0101I < SPACES                                         00797014
-              INSPECT DCO0101I REPLACING ALL LOW-VALUES BY SPACES       00798014
-           END-IF.                                                      00799014
-      *                                                                 00800014
-           IF TCL0101I < SPACES                                         00801014
-              INSPECT TCL0101I REPLACING ALL LOW-VALUES BY SPACES       00802014
-           END-IF.                                                      00803014
-      *                                                                 00804014
-           IF CSU0101I < SPACES                                         00805014
-              INSPECT CSU0101I REPLACING ALL LOW-VALUES BY SPACES       00806014
-           END-IF.                                                      00807014
-      *                                                                 00808014
-           IF ODI0101I < SPACES                                         00809014
-              INSPECT ODI0101I REPLACING ALL LOW-VALUES BY SPACES       00810014
+           INITIALIZE     CAA-COD-AVISO1                                00713014
+                          CAA-COD-AVISO2                                00714014
+                          CAA-COD-ERROR                                 00715014
+                          CAA-VAR1-ERROR.                               00716014
+      *                                                                 00717014
+           SET ADDRESS OF VLNC010I          TO CAA-PTR-COPYIN           00718014
+           SET ADDRESS OF VLECCMA           TO CAA-PTRDATA              00719014
+           MOVE 'VL01'                      TO CAA-CODTRAN-SIG          00720014
+      *                                                                 00721014
+           MOVE CAA-TECLA                   TO   SW-TECLA               00722014
+      *                                                                 00723014
+           PERFORM 11-CAMBIO-A-BLANCOS                                  00724014
+              THRU 11-CAMBIO-A-BLANCOS-FIN.                             00725014
+      *                                                                 00726014
+           PERFORM 12-LIMPIAR-PANTALLA                                  00727014
+              THRU 12-LIMPIAR-PANTALLA-FIN.                             00728014
+      *                                                                 00729014
+       1-INICIO-FIN.  EXIT.                                             00730014
+      *                                                                 00731014
+       11-CAMBIO-A-BLANCOS.                                             00732014
+      *                                                                 00733014
+           IF END0101I < SPACES                                         00734014
+              INSPECT END0101I REPLACING ALL LOW-VALUES BY SPACES       00735014
+           END-IF                                                       00736014
+      *                                                                 00737014
+           IF CEN0101I < SPACES                                         00738014
+              INSPECT CEN0101I REPLACING ALL LOW-VALUES BY SPACES       00739014
+           END-IF                                                       00740014
+      *                                                                 00741014
+           IF DGT0101I < SPACES                                         00742014
+              INSPECT DGT0101I REPLACING ALL LOW-VALUES BY SPACES       00743014
+           END-IF                                                       00744014
+      *                                                                 00745014
+           IF PRD0101I < SPACES                                         00746014
+              INSPECT PRD0101I REPLACING ALL LOW-VALUES BY SPACES       00747014
+           END-IF                                                       00748014
+      *                                                                 00749014
+           IF CTA0101I < SPACES                                         00750014
+              INSPECT CTA0101I REPLACING ALL LOW-VALUES BY SPACES       00751014
+           END-IF                                                       00752014
+      *                                                                 00753014
+           IF DG20101I < SPACES                                         00754014
+              INSPECT DG20101I REPLACING ALL LOW-VALUES BY SPACES       00755014
+           END-IF                                                       00756014
+      *                                                                 00757014
+           IF ENT0101I < SPACES                                         00758014
+              INSPECT ENT0101I REPLACING ALL LOW-VALUES BY SPACES       00759014
+           END-IF                                                       00760014
+      *                                                                 00761014
+           IF NEN0101I < SPACES                                         00762014
+              INSPECT NEN0101I REPLACING ALL LOW-VALUES BY SPACES       00763014
+           END-IF                                                       00764014
+      *                                                                 00765014
+           IF TIT0101I < SPACES                                         00766014
+              INSPECT TIT0101I REPLACING ALL LOW-VALUES BY SPACES       00767014
+           END-IF.                                                      00768014
+      *                                                                 00769014
+           IF NOM0101I < SPACES                                         00770014
+              INSPECT NOM0101I REPLACING ALL LOW-VALUES BY SPACES       00771014
+           END-IF.                                                      00772014
+      *                                                                 00773014
+           IF NCC0101I < SPACES                                         00774014
+              INSPECT NCC0101I REPLACING ALL LOW-VALUES BY SPACES       00775014
+           END-IF.                                                      00776014
+      *                                                                 00777014
+           IF NC20101I < SPACES                                         00778014
+              INSPECT NC20101I REPLACING ALL LOW-VALUES BY SPACES       00779014
+           END-IF.                                                      00780014
+      *                                                                 00781014
+           IF MON0101I < SPACES                                         00782014
+              INSPECT MON0101I REPLACING ALL LOW-VALUES BY SPACES       00783014
+           END-IF.                                                      00784014
+      *                                                                 00785014
+           IF MO20101I < SPACES                                         00786014
+              INSPECT MO20101I REPLACING ALL LOW-VALUES BY SPACES       00787014
+           END-IF.                                                      00788014
+      *                                                                 00789014
+           IF SUC0101I < SPACES                                         00790014
+              INSPECT SUC0101I REPLACING ALL LOW-VALUES BY SPACES       00791014
+           END-IF.                                                      00792014
+      *                                                                 00793014
+           IF NOF0101I < SPACES                                         00794014
+              INSPECT NOF0101I REPLACING ALL LOW-VALUES BY SPACES       00795014
+           END-IF.                                                      00796014
+      *                                                                 00797014
+           IF IDI0101I < SPACES                                         00798014
+              INSPECT IDI0101I REPLACING ALL LOW-VALUES BY SPACES       00799014
+           END-IF.                                                      00800014
+      *                                                                 00801014
+           IF MDA0101I < SPACES                                         00802014
+              INSPECT MDA0101I REPLACING ALL LOW-VALUES BY SPACES       00803014
+           END-IF.                                                      00804014
+      *200503172-INI                                                    00805014
+           IF CIN0101I < SPACES                                         00806014
+              INSPECT CIN0101I REPLACING ALL LOW-VALUES BY SPACES       00807014
+           END-IF.                                                      00808014
+           IF NCU0101I < SPACES                                         00809014
+              INSPECT NCU0101I REPLACING ALL LOW-VALUES BY SPACES       00810014
            END-IF.                                                      00811014
-      *                                                                 00812014
-           IF PAI0101I < SPACES                                         00813014
-              INSPECT PAI0101I REPLACING ALL LOW-VALUES BY SPACES       00814014
-           END-IF.                                                      00815014
-      *                                                                 00816014
-           IF TAF0101I < SPACES                                         00817014
-              INSPECT TAF0101I REPLACING ALL LOW-VALUES BY SPACES       00818014
-           END-IF.                                                      00819014
-      *                                                                 00820014
-           IF SOT0101I < SPACES                                         00821014
-              INSPECT SOT0101I REPLACING ALL LOW-VALUES BY SPACES       00822014
-           END-IF.                                                      00823014
-      *                                                                 00824014
-           IF TEL0101I < SPACES                                         00825014
-              INSPECT TEL0101I REPLACING ALL LOW-VALUES BY SPACES       00826014
-           END-IF.                                                      00827014
-      *                                                                 00828014
-JPC@2      IF GVT0101I < SPACES                                         00829014
-JPC@2         INSPECT GVT0101I REPLACING ALL LOW-VALUES BY SPACES       00830014
-JPC@2      END-IF.                                                      00831014
-      *                                                                 00832014
-JPC@2      IF CAV0101I < SPACES                                         00833014
-JPC@2         INSPECT CAV0101I REPLACING ALL LOW-VALUES BY SPACES       00834014
-JPC@2      END-IF.                                                      00835014
-      *                                                                 00836014
-JPC@2      IF SCV0101I < SPACES                                         00837014
-JPC@2         INSPECT SCV0101I REPLACING ALL LOW-VALUES BY SPACES       00838014
-JPC@2      END-IF.                                                      00839014
-      *                                                                 00840014
-JPC@2      IF CAM0101I < SPACES                                         00841014
-JPC@2         INSPECT CAM0101I REPLACING ALL LOW-VALUES BY SPACES       00842014
-JPC@2      END-IF.                                                      00843014
-      *                                                                 00844014
-           IF CVE0101I NOT NUMERIC                                      00845014
-              MOVE ZEROS            TO CVE0101I                         00846014
-           END-IF.                                                      00847014
-      *                                                                 00848014
-           IF MCV0101I NOT NUMERIC                                      00849014
-              MOVE ZEROS            TO MCV0101I                         00850014
-           END-IF.                                                      00851014
-      *                                                                 00852014
-           IF PAJ0101I NOT NUMERIC                                      00853014
-              MOVE ZEROS            TO PAJ0101I                         00854014
-           END-IF.                                                      00855014
-      *                                                                 00856014
-           IF MPJ0101I NOT NUMERIC                                      00857014
-              MOVE ZEROS            TO MPJ0101I                         00858014
-           END-IF.                                                      00859014
-      *                                                                 00860014
-           IF DCU0101I NOT NUMERIC                                      00861014
-              MOVE ZEROS          TO DCU0101I                           00862014
-           END-IF.                                                      00863014
-      *                                                                 00864014
-           IF MDC0101I NOT NUMERIC                                      00865014
-              MOVE ZEROS          TO MDC0101I                           00866014
-           END-IF.                                                      00867014
-      *                                                                 00868014
-           IF DIV0101I NOT NUMERIC                                      00869014
-              MOVE ZEROS          TO DIV0101I                           00870014
-           END-IF.                                                      00871014
-      *                                                                 00872014
-           IF MDI0101I NOT NUMERIC                                      00873014
-              MOVE ZEROS          TO MDI0101I                           00874014
-           END-IF.                                                      00875014
-      *                                                                 00876014
-           IF SUS0101I NOT NUMERIC                                      00877014
-              MOVE ZEROS           TO SUS0101I                          00878014
-           END-IF.                                                      00879014
-      *                                                                 00880014
-           IF MSU0101I NOT NUMERIC                                      00881014
-              MOVE ZEROS           TO MSU0101I                          00882014
-           END-IF.                                                      00883014
-      *                                                                 00884014
-           IF AMO0101I NOT NUMERIC                                      00885014
-              MOVE ZEROS           TO AMO0101I                          00886014
-           END-IF.                                                      00887014
-      *                                                                 00888014
-           IF MAM0101I NOT NUMERIC                                      00889014
-              MOVE ZEROS           TO MAM0101I                          00890014
-           END-IF.                                                      00891014
-      *                                                                 00892014
-           IF MAN0101I NOT NUMERIC                                      00893014
-              MOVE ZEROS           TO MAN0101I                          00894014
-           END-IF.                                                      00895014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         00896014
-      *     IF CCO0101I < SPACES                                        00897014
-      *        INSPECT CCO0101I REPLACING ALL LOW-VALUES BY SPACES      00898014
-      *     END-IF.                                                     00899014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         00900014
+      *200503172-INI                                                    00812014
+      *                                                                 00813014
+           IF DCO0101I < SPACES                                         00814014
+              INSPECT DCO0101I REPLACING ALL LOW-VALUES BY SPACES       00815014
+           END-IF.                                                      00816014
+      *                                                                 00817014
+           IF TCL0101I < SPACES                                         00818014
+              INSPECT TCL0101I REPLACING ALL LOW-VALUES BY SPACES       00819014
+           END-IF.                                                      00820014
+      *                                                                 00821014
+           IF CSU0101I < SPACES                                         00822014
+              INSPECT CSU0101I REPLACING ALL LOW-VALUES BY SPACES       00823014
+           END-IF.                                                      00824014
+      *                                                                 00825014
+           IF ODI0101I < SPACES                                         00826014
+              INSPECT ODI0101I REPLACING ALL LOW-VALUES BY SPACES       00827014
+           END-IF.                                                      00828014
+      *                                                                 00829014
+           IF PAI0101I < SPACES                                         00830014
+              INSPECT PAI0101I REPLACING ALL LOW-VALUES BY SPACES       00831014
+           END-IF.                                                      00832014
+      *                                                                 00833014
+           IF TAF0101I < SPACES                                         00834014
+              INSPECT TAF0101I REPLACING ALL LOW-VALUES BY SPACES       00835014
+           END-IF.                                                      00836014
+      *                                                                 00837014
+           IF SOT0101I < SPACES                                         00838014
+              INSPECT SOT0101I REPLACING ALL LOW-VALUES BY SPACES       00839014
+           END-IF.                                                      00840014
+      *                                                                 00841014
+           IF TEL0101I < SPACES                                         00842014
+              INSPECT TEL0101I REPLACING ALL LOW-VALUES BY SPACES       00843014
+           END-IF.                                                      00844014
+      *                                                                 00845014
+JPC@2      IF GVT0101I < SPACES                                         00846014
+JPC@2         INSPECT GVT0101I REPLACING ALL LOW-VALUES BY SPACES       00847014
+JPC@2      END-IF.                                                      00848014
+      *                                                                 00849014
+JPC@2      IF CAV0101I < SPACES                                         00850014
+JPC@2         INSPECT CAV0101I REPLACING ALL LOW-VALUES BY SPACES       00851014
+JPC@2      END-IF.                                                      00852014
+      *                                                                 00853014
+JPC@2      IF SCV0101I < SPACES                                         00854014
+JPC@2         INSPECT SCV0101I REPLACING ALL LOW-VALUES BY SPACES       00855014
+JPC@2      END-IF.                                                      00856014
+      *                                                                 00857014
+JPC@2      IF CAM0101I < SPACES                                         00858014
+JPC@2         INSPECT CAM0101I REPLACING ALL LOW-VALUES BY SPACES       00859014
+JPC@2      END-IF.                                                      00860014
+      *                                                                 00861014
+           IF CVE0101I NOT NUMERIC                                      00862014
+              MOVE ZEROS            TO CVE0101I                         00863014
+           END-IF.                                                      00864014
+      *                                                                 00865014
+           IF MCV0101I NOT NUMERIC                                      00866014
+              MOVE ZEROS            TO MCV0101I                         00867014
+           END-IF.                                                      00868014
+      *                                                                 00869014
+           IF PAJ0101I NOT NUMERIC                                      00870014
+              MOVE ZEROS            TO PAJ0101I                         00871014
+           END-IF.                                                      00872014
+      *                                                                 00873014
+           IF MPJ0101I NOT NUMERIC                                      00874014
+              MOVE ZEROS            TO MPJ0101I                         00875014
+           END-IF.                                                      00876014
+      *                                                                 00877014
+           IF DCU0101I NOT NUMERIC                                      00878014
+              MOVE ZEROS          TO DCU0101I                           00879014
+           END-IF.                                                      00880014
+      *                                                                 00881014
+           IF MDC0101I NOT NUMERIC                                      00882014
+              MOVE ZEROS          TO MDC0101I                           00883014
+           END-IF.                                                      00884014
+      *                                                                 00885014
+           IF DIV0101I NOT NUMERIC                                      00886014
+              MOVE ZEROS          TO DIV0101I                           00887014
+           END-IF.                                                      00888014
+      *                                                                 00889014
+           IF MDI0101I NOT NUMERIC                                      00890014
+              MOVE ZEROS          TO MDI0101I                           00891014
+           END-IF.                                                      00892014
+      *                                                                 00893014
+           IF SUS0101I NOT NUMERIC                                      00894014
+              MOVE ZEROS           TO SUS0101I                          00895014
+           END-IF.                                                      00896014
+      *                                                                 00897014
+           IF MSU0101I NOT NUMERIC                                      00898014
+              MOVE ZEROS           TO MSU0101I                          00899014
+           END-IF.                                                      00900014
       *                                                                 00901014
-           IF FUA0101I < SPACES                                         00902014
-              INSPECT FUA0101I REPLACING ALL LOW-VALUES BY SPACES       00903014
+           IF AMO0101I NOT NUMERIC                                      00902014
+              MOVE ZEROS           TO AMO0101I                          00903014
            END-IF.                                                      00904014
-      *200503172-INI                                                    00905014
-           IF ALT0101I < SPACES                                         00906014
-              INSPECT ALT0101I REPLACING ALL LOW-VALUES BY SPACES       00907014
+      *                                                                 00905014
+           IF MAM0101I NOT NUMERIC                                      00906014
+              MOVE ZEROS           TO MAM0101I                          00907014
            END-IF.                                                      00908014
-           IF HUM0101I < SPACES                                         00909014
-              INSPECT HUM0101I REPLACING ALL LOW-VALUES BY SPACES       00910014
-           END-IF.                                                      00911014
-           IF USU0101I < SPACES                                         00912014
-              INSPECT USU0101I REPLACING ALL LOW-VALUES BY SPACES       00913014
-           END-IF.                                                      00914014
-      *200503172-FIN                                                    00915014
-      *200711038-INI                                                    00916014
-           IF REG0101I < SPACES                                         00917014
-              INSPECT REG0101I REPLACING ALL LOW-VALUES BY SPACES       00918014
-           END-IF.                                                      00919014
-      *200711038-FIN                                                    00920014
-      *                                                                 00921014
-       11-CAMBIO-A-BLANCOS-FIN.                                         00922014
-           EXIT.                                                        00923014
-      *                                                                 00924014
-       12-LIMPIAR-PANTALLA.                                             00925014
-      *                                                                 00926014
-           IF CAA-88-ESTADO-INICIO                                      00927014
-              MOVE LOW-VALUES    TO    VLNC010O                         00928014
-           ELSE                                                         00929014
-              IF CAA-88-ESTADO-CONTIN AND PF4                           00930014
-                 INITIALIZE   W-AREA-VIAJA  VCMA-AREA-VIAJA             00931014
-                 INITIALIZE   END0101O  CSU0101O   DCU0101O             00932014
-                              CEN0101O  ODI0101O   MDC0101O             00933014
-                              DGT0101O  PAI0101O   DIV0101O             00934014
-                              PRD0101O  TAF0101O   MDI0101O             00935014
-                              CTA0101O  SOT0101O   SUS0101O             00936014
-                              DG20101O  TEL0101O   MSU0101O             00937014
-                              ENT0101O  CVE0101O   AMO0101O             00938014
-                              NEN0101O  MCV0101O   MAM0101O             00939014
-                              TIT0101O  PAJ0101O   FUA0101O             00940014
-                              NOM0101O  MPJ0101O   MO20101O             00941014
-                              NCC0101O  MON0101O   DCO0101O             00942014
-                              NC20101O  MAN0101O   TCL0101O             00943014
-                              SUC0101O  NOF0101O   IDI0101O             00944014
-                              MDA0101O  CIN0101O   NCU0101O             00945014
-                              ALT0101O  HUM0101O   USU0101O             00946014
-JPC@2                         GVT0101O  CAV0101O   SCV0101O CAM0101O    00947014
-                              REG0101O                                  00948014
-              END-IF                                                    00949014
-           END-IF.                                                      00950014
-      *                                                                 00951014
-       12-LIMPIAR-PANTALLA-FIN.                                         00952014
-           EXIT.                                                        00953014
-      *                                                                 00954014
-       2-PROCESO.                                                       00955014
-      *                                                                 00956014
-           EVALUATE TRUE                                                00957014
-               WHEN CAA-88-ESTADO-INICIO                                00958014
-                       PERFORM 21-INICIACION                            00959014
-                          THRU 21-INICIACION-FIN                        00960014
-               WHEN CAA-88-ESTADO-CONTIN                                00961014
-                       PERFORM 22-CONTINUACION                          00962014
-                          THRU 22-CONTINUACION-FIN                      00963014
-           END-EVALUATE.                                                00964014
-      *                                                                 00965014
-       2-PROCESO-FIN. EXIT.                                             00966014
-      *                                                                 00967014
-       21-INICIACION.                                                   00968014
-      *                                                                 00969014
-JPC@4      IF CAA-CENTRO-CONT NOT = '0567'                              00970014
-JPC@4         MOVE '0'      TO  SUC0101A                                00971014
-JPC@4      END-IF                                                       00972014
-      *200703156-INI                                                    00973014
-           MOVE VCMA-AREA-VIAJA TO W-AREA-VIAJA                         00974014
-           IF CODTRAN-COMM = 'VL01'                                     00975014
-              MOVE CTA-COMM7    TO CTA0101O                             00976014
-           ELSE                                                         00977014
-              INITIALIZE           CTA0101O                             00978014
-           END-IF                                                       00979014
-      *200703156-FIN                                                    00980014
-                                                                        00981014
-           INITIALIZE   W-AREA-VIAJA  VCMA-AREA-VIAJA                   00982014
-           INITIALIZE   END0101O  CSU0101O   DCU0101O                   00983014
-                        CEN0101O  ODI0101O   MDC0101O                   00984014
-                        DGT0101O  PAI0101O   DIV0101O                   00985014
-                        PRD0101O  TAF0101O   MDI0101O                   00986014
-                                  SOT0101O   SUS0101O                   00987014
-      *200703156-INI                                                    00988014
-      *                 CTA0101O                                        00989014
-      *200703156-FIN                                                    00990014
-                        DG20101O  TEL0101O   MSU0101O                   00991014
-                        ENT0101O  CVE0101O   AMO0101O                   00992014
-                        NEN0101O  MCV0101O   MAM0101O                   00993014
-                        TIT0101O  PAJ0101O   FUA0101O                   00994014
-                        NOM0101O  MPJ0101O   MON0101O                   00995014
-                        NCC0101O  IDI0101O   MO20101O                   00996014
-                        NC20101O  DCO0101O   MAN0101O                   00997014
-                        NOF0101O  MDA0101O   SUC0101O                   00998014
-                        TCL0101O  CIN0101O   NCU0101O REG0101O          00999014
-JPC@2                   GVT0101O  CAV0101O   SCV0101O CAM0101O          01000014
-                        ALT0101O  HUM0101O   USU0101O.                  01001014
-      *                                                                 01002014
-       21-INICIACION-FIN. EXIT.                                         01003014
-      *                                                                 01004014
-       22-CONTINUACION.                                                 01005014
-      *                                                                 01006014
-           MOVE VCMA-AREA-VIAJA  TO  W-AREA-VIAJA                       01007014
-           IF PF3                                                       01008014
-              IF MSB-COMM NOT = 'I'                                     01009014
-                 INITIALIZE W-AREA-VIAJA VCMA-AREA-VIAJA                01010014
-              END-IF                                                    01011014
-           END-IF                                                       01012014
-      *                                                                 01013014
-           IF PF2 OR PF3 OR PF6 OR PF8 OR PFENTER                       01014014
-              PERFORM 999999-VERIFICA-FACULTADES                        01015014
-           END-IF                                                       01016014
-      *200703156-INI                                                    01017014
-           MOVE SPACES          TO CODTRAN-COMM.                        01018014
-      *200703156-FIN                                                    01019014
-      *                                                                 01020014
-           EVALUATE TRUE                                                01021014
-              WHEN  PFENTER                                             01022014
-                    MOVE 'C'     TO OPT-COMM                            01023014
-                    MOVE SPACES  TO MSB-COMM                            01024014
-                    PERFORM EJECUTAR                                    01025014
-                       THRU EJECUTAR-FIN                                01026014
-              WHEN  PF1                                                 01027014
-                    CONTINUE                                            01028014
-              WHEN  PF2                                                 01029014
-                    IF MSB-COMM = SPACES                                01030014
-                       MOVE 'M'   TO MSB-COMM                           01031014
-                    END-IF                                              01032014
-                    PERFORM EJECUTAR                                    01033014
-                       THRU EJECUTAR-FIN                                01034014
-              WHEN  PF3                                                 01035014
-                    MOVE 'A'     TO OPT-COMM                            01036014
-                    MOVE SPACES  TO MSB-COMM                            01037014
-                    PERFORM EJECUTAR                                    01038014
-                       THRU EJECUTAR-FIN                                01039014
-              WHEN  PF4                                                 01040014
-                    PERFORM 12-LIMPIAR-PANTALLA                         01041014
-                       THRU 12-LIMPIAR-PANTALLA-FIN                     01042014
-              WHEN  PF6                                                 01043014
-                    MOVE 'B'   TO MSB-COMM                              01044014
-                    PERFORM EJECUTAR                                    01045014
-                       THRU EJECUTAR-FIN                                01046014
-      *A2012-I                                                          01047014
-              WHEN  PF7                                                 01048014
-                    IF OPT-COMM = ('A' OR 'C') AND MSB-COMM = SPACES    01049014
-                       PERFORM TRATAR-IMPRESO                           01050014
-                          THRU TRATAR-IMPRESO-FIN                       01051014
-                    ELSE                                                01052014
-                       MOVE 'VLE1676' TO CAA-COD-ERROR                  01053014
-                       MOVE -1        TO CTA0101L                       01054014
-                       PERFORM 3-FINAL                                  01055014
-                    END-IF                                              01056014
-      *A2012-F                                                          01057014
-              WHEN  PF8                                                 01058014
-      *200306088-INI                                                    01059014
-                    MOVE 'VLE1415' TO CAA-COD-ERROR                     01060014
-                    MOVE -1        TO CTA0101L                          01061014
-                    PERFORM 3-FINAL                                     01062014
-      *200306088-INI                                                    01063014
-      *200703156-INI                                                    01064014
-               WHEN PF10                                                01065014
-                    MOVE 'VL01' TO CODTRAN-COMM                         01066014
-      *200703156-FIN                                                    01067014
-           END-EVALUATE.                                                01068014
-      *                                                                 01069014
-       22-CONTINUACION-FIN. EXIT.                                       01070014
-      *                                                                 01071014
-       3-FINAL.                                                         01072014
-      *                                                                 01073014
-           PERFORM  31-POSICIONAR-CURSOR                                01074014
-              THRU  31-POSICIONAR-CURSOR-FIN                            01075014
-      *                                                                 01076014
-           IF  CAA-88-COD-ERROR-VACIO                                   01077014
-               MOVE W-AREA-VIAJA    TO VCMA-AREA-VIAJA                  01078014
-           ELSE                                                         01079014
-               EXEC CICS SYNCPOINT ROLLBACK   END-EXEC                  01080014
-           END-IF                                                       01081014
-      *                                                                 01082014
-           EVALUATE  TRUE                                               01083014
-               WHEN CAA-88-ESTADO-INICIO                                01084014
-                    PERFORM 32-INFORMAR-INICIO                          01085014
-                       THRU 32-INFORMAR-INICIO-FIN                      01086014
-               WHEN CAA-88-ESTADO-CONTIN                                01087014
-                    PERFORM 33-INFORMAR-CONTIN                          01088014
-                       THRU 33-INFORMAR-CONTIN-FIN                      01089014
-           END-EVALUATE                                                 01090014
-      *                                                                 01091014
-           PERFORM 34-INFORMAR-ANALITICA                                01092014
-              THRU 34-INFORMAR-ANALITICA-FIN                            01093014
-      *                                                                 01094014
-           EXEC CICS                                                    01095014
-                RETURN                                                  01096014
-           END-EXEC.                                                    01097014
-      *                                                                 01098014
-       31-POSICIONAR-CURSOR.                                            01099014
-      *                                                                 01100014
-           IF  END0101L = -1 OR                                         01101014
-               CEN0101L = -1 OR                                         01102014
-               DGT0101L = -1 OR                                         01103014
-               PRD0101L = -1 OR                                         01104014
-               CTA0101L = -1 OR                                         01105014
-               DG20101L = -1 OR                                         01106014
-               ENT0101L = -1 OR                                         01107014
-               NEN0101L = -1 OR                                         01108014
-               TIT0101L = -1 OR                                         01109014
-               NOM0101L = -1 OR                                         01110014
-               NCC0101L = -1 OR                                         01111014
-               NC20101L = -1 OR                                         01112014
-               SUC0101L = -1 OR                                         01113014
-               NOF0101L = -1 OR                                         01114014
-               IDI0101L = -1 OR                                         01115014
-               MDA0101L = -1 OR                                         01116014
-               DCO0101L = -1 OR                                         01117014
-               TCL0101L = -1 OR                                         01118014
-               CSU0101L = -1 OR                                         01119014
-               ODI0101L = -1 OR                                         01120014
-               PAI0101L = -1 OR                                         01121014
-               TAF0101L = -1 OR                                         01122014
-               SOT0101L = -1 OR                                         01123014
-               TEL0101L = -1 OR                                         01124014
-JPC@2          GVT0101L = -1 OR                                         01125014
-JPC@2          CAV0101L = -1 OR                                         01126014
-JPC@2          SCV0101L = -1 OR                                         01127014
-JPC@2          CAM0101L = -1 OR                                         01128014
-               CVE0101L = -1 OR                                         01129014
-               MCV0101L = -1 OR                                         01130014
-               PAJ0101L = -1 OR                                         01131014
-               MPJ0101L = -1 OR                                         01132014
-               DCU0101L = -1 OR                                         01133014
-               MDC0101L = -1 OR                                         01134014
-               DIV0101L = -1 OR                                         01135014
-               MDI0101L = -1 OR                                         01136014
-               SUS0101L = -1 OR                                         01137014
-               MSU0101L = -1 OR                                         01138014
-               AMO0101L = -1 OR                                         01139014
-               MAM0101L = -1 OR                                         01140014
-               FUA0101L = -1 OR                                         01141014
-               MAN0101L = -1 OR                                         01142014
-               CIN0101L = -1 OR                                         01143014
-               REG0101L = -1 OR                                         01144014
-               NCU0101L = -1                                            01145014
-               CONTINUE                                                 01146014
-           ELSE                                                         01147014
-               MOVE    -1    TO   CTA0101L                              01148014
-           END-IF.                                                      01149014
-      *                                                                 01150014
-       31-POSICIONAR-CURSOR-FIN.                                        01151014
-           EXIT.                                                        01152014
-      *                                                                 01153014
-       32-INFORMAR-INICIO.                                              01154014
-      *                                                                 01155014
-           IF CAA-88-COD-ERROR-VACIO                                    01156014
-              SET CAA-88-ESTADO-CONTIN     TO  TRUE                     01157014
-              SET CAA-88-ACCION-TERMINAL   TO  TRUE                     01158014
-              MOVE CAA-CODTRAN             TO  CAA-CODTRAN-SIG          01159014
-           ELSE                                                         01160014
-              SET CAA-88-ESTADO-INICIO     TO  TRUE                     01161014
-              SET CAA-88-ACCION-PROGRAMA   TO  TRUE                     01162014
-              SET CAA-88-CODTRAN-SIG-ULTI  TO  TRUE                     01163014
-           END-IF.                                                      01164014
-      *                                                                 01165014
-       32-INFORMAR-INICIO-FIN. EXIT.                                    01166014
+      *                                                                 00909014
+           IF MAN0101I NOT NUMERIC                                      00910014
+              MOVE ZEROS           TO MAN0101I                          00911014
+           END-IF.                                                      00912014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         00913014
+      *     IF CCO0101I < SPACES                                        00914014
+      *        INSPECT CCO0101I REPLACING ALL LOW-VALUES BY SPACES      00915014
+      *     END-IF.                                                     00916014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         00917014
+      *                                                                 00918014
+           IF FUA0101I < SPACES                                         00919014
+              INSPECT FUA0101I REPLACING ALL LOW-VALUES BY SPACES       00920014
+           END-IF.                                                      00921014
+      *200503172-INI                                                    00922014
+           IF ALT0101I < SPACES                                         00923014
+              INSPECT ALT0101I REPLACING ALL LOW-VALUES BY SPACES       00924014
+           END-IF.                                                      00925014
+           IF HUM0101I < SPACES                                         00926014
+              INSPECT HUM0101I REPLACING ALL LOW-VALUES BY SPACES       00927014
+           END-IF.                                                      00928014
+           IF USU0101I < SPACES                                         00929014
+              INSPECT USU0101I REPLACING ALL LOW-VALUES BY SPACES       00930014
+           END-IF.                                                      00931014
+      *200503172-FIN                                                    00932014
+      *200711038-INI                                                    00933014
+           IF REG0101I < SPACES                                         00934014
+              INSPECT REG0101I REPLACING ALL LOW-VALUES BY SPACES       00935014
+           END-IF.                                                      00936014
+      *200711038-FIN                                                    00937014
+      *                                                                 00938014
+       11-CAMBIO-A-BLANCOS-FIN.                                         00939014
+           EXIT.                                                        00940014
+      *                                                                 00941014
+       12-LIMPIAR-PANTALLA.                                             00942014
+      *                                                                 00943014
+           IF CAA-88-ESTADO-INICIO                                      00944014
+              MOVE LOW-VALUES    TO    VLNC010O                         00945014
+           ELSE                                                         00946014
+              IF CAA-88-ESTADO-CONTIN AND PF4                           00947014
+                 INITIALIZE   W-AREA-VIAJA  VCMA-AREA-VIAJA             00948014
+                 INITIALIZE   END0101O  CSU0101O   DCU0101O             00949014
+                              CEN0101O  ODI0101O   MDC0101O             00950014
+                              DGT0101O  PAI0101O   DIV0101O             00951014
+                              PRD0101O  TAF0101O   MDI0101O             00952014
+                              CTA0101O  SOT0101O   SUS0101O             00953014
+                              DG20101O  TEL0101O   MSU0101O             00954014
+                              ENT0101O  CVE0101O   AMO0101O             00955014
+                              NEN0101O  MCV0101O   MAM0101O             00956014
+                              TIT0101O  PAJ0101O   FUA0101O             00957014
+                              NOM0101O  MPJ0101O   MO20101O             00958014
+                              NCC0101O  MON0101O   DCO0101O             00959014
+                              NC20101O  MAN0101O   TCL0101O             00960014
+                              SUC0101O  NOF0101O   IDI0101O             00961014
+                              MDA0101O  CIN0101O   NCU0101O             00962014
+                              ALT0101O  HUM0101O   USU0101O             00963014
+JPC@2                         GVT0101O  CAV0101O   SCV0101O CAM0101O    00964014
+                              REG0101O                                  00965014
+              END-IF                                                    00966014
+           END-IF.                                                      00967014
+      *                                                                 00968014
+       12-LIMPIAR-PANTALLA-FIN.                                         00969014
+           EXIT.                                                        00970014
+      *                                                                 00971014
+       2-PROCESO.                                                       00972014
+      *                                                                 00973014
+LRH@21     MOVE 'N'  TO SW-REINTENTO-DB2.                                00973020
+      *                                                                 00973030
+           EVALUATE TRUE                                                00974014
+               WHEN CAA-88-ESTADO-INICIO                                00975014
+                       PERFORM 21-INICIACION                            00976014
+                          THRU 21-INICIACION-FIN                        00977014
+               WHEN CAA-88-ESTADO-CONTIN                                00978014
+                       PERFORM 22-CONTINUACION                          00979014
+                          THRU 22-CONTINUACION-FIN                      00980014
+           END-EVALUATE.                                                00981014
+      *                                                                 00982014
+       2-PROCESO-FIN. EXIT.                                             00983014
+      *                                                                 00984014
+       21-INICIACION.                                                   00985014
+      *                                                                 00986014
+JPC@4      IF CAA-CENTRO-CONT NOT = '0567'                              00987014
+JPC@4         MOVE '0'      TO  SUC0101A                                00988014
+JPC@4      END-IF                                                       00989014
+      *200703156-INI                                                    00990014
+           MOVE VCMA-AREA-VIAJA TO W-AREA-VIAJA                         00991014
+           IF CODTRAN-COMM = 'VL01'                                     00992014
+              MOVE CTA-COMM7    TO CTA0101O                             00993014
+           ELSE                                                         00994014
+              INITIALIZE           CTA0101O                             00995014
+           END-IF                                                       00996014
+      *200703156-FIN                                                    00997014
+                                                                        00998014
+           INITIALIZE   W-AREA-VIAJA  VCMA-AREA-VIAJA                   00999014
+           INITIALIZE   END0101O  CSU0101O   DCU0101O                   01000014
+                        CEN0101O  ODI0101O   MDC0101O                   01001014
+                        DGT0101O  PAI0101O   DIV0101O                   01002014
+                        PRD0101O  TAF0101O   MDI0101O                   01003014
+                                  SOT0101O   SUS0101O                   01004014
+      *200703156-INI                                                    01005014
+      *                 CTA0101O                                        01006014
+      *200703156-FIN                                                    01007014
+                        DG20101O  TEL0101O   MSU0101O                   01008014
+                        ENT0101O  CVE0101O   AMO0101O                   01009014
+                        NEN0101O  MCV0101O   MAM0101O                   01010014
+                        TIT0101O  PAJ0101O   FUA0101O                   01011014
+                        NOM0101O  MPJ0101O   MON0101O                   01012014
+                        NCC0101O  IDI0101O   MO20101O                   01013014
+                        NC20101O  DCO0101O   MAN0101O                   01014014
+                        NOF0101O  MDA0101O   SUC0101O                   01015014
+                        TCL0101O  CIN0101O   NCU0101O REG0101O          01016014
+JPC@2                   GVT0101O  CAV0101O   SCV0101O CAM0101O          01017014
+                        ALT0101O  HUM0101O   USU0101O.                  01018014
+      *                                                                 01019014
+       21-INICIACION-FIN. EXIT.                                         01020014
+      *                                                                 01021014
+       22-CONTINUACION.                                                 01022014
+      *                                                                 01023014
+           MOVE VCMA-AREA-VIAJA  TO  W-AREA-VIAJA                       01024014
+           IF PF3                                                       01025014
+              IF MSB-COMM NOT = 'I'                                     01026014
+                 INITIALIZE W-AREA-VIAJA VCMA-AREA-VIAJA                01027014
+              END-IF                                                    01028014
+           END-IF                                                       01029014
+      *                                                                 01030014
+      *200703156-INI                                                    01034014
+           MOVE SPACES          TO CODTRAN-COMM.                        01035014
+      *200703156-FIN                                                    01036014
+      *                                                                 01037014
+           EVALUATE TRUE                                                01038014
+              WHEN  PFENTER                                             01039014
+                    MOVE 'C'     TO OPT-COMM                            01040014
+                    MOVE SPACES  TO MSB-COMM                            01041014
+LRH@15              PERFORM 999999-VERIFICA-FACULTADES                  01041510
+                    PERFORM EJECUTAR                                    01042014
+                       THRU EJECUTAR-FIN                                01043014
+              WHEN  PF1                                                 01044014
+                    CONTINUE                                            01045014
+              WHEN  PF2                                                 01046014
+                    IF MSB-COMM = SPACES                                01047014
+                       MOVE 'M'   TO MSB-COMM                           01048014
+                    END-IF                                              01049014
+LRH@15              PERFORM 999999-VERIFICA-FACULTADES                  01049510
+                    PERFORM EJECUTAR                                    01050014
+                       THRU EJECUTAR-FIN                                01051014
+              WHEN  PF3                                                 01052014
+                    MOVE 'A'     TO OPT-COMM                            01053014
+                    MOVE SPACES  TO MSB-COMM                            01054014
+LRH@15              PERFORM 999999-VERIFICA-FACULTADES                  01054510
+                    PERFORM EJECUTAR                                    01055014
+                       THRU EJECUTAR-FIN                                01056014
+              WHEN  PF4                                                 01057014
+                    PERFORM 12-LIMPIAR-PANTALLA                         01058014
+                       THRU 12-LIMPIAR-PANTALLA-FIN                     01059014
+              WHEN  PF6                                                 01060014
+                    MOVE 'B'   TO MSB-COMM                              01061014
+LRH@15              PERFORM 999999-VERIFICA-FACULTADES                  01061510
+                    PERFORM EJECUTAR                                    01062014
+                       THRU EJECUTAR-FIN                                01063014
+      *A2012-I                                                          01064014
+              WHEN  PF7                                                 01065014
+                    IF OPT-COMM = ('A' OR 'C') AND MSB-COMM = SPACES    01066014
+                       PERFORM TRATAR-IMPRESO                           01067014
+                          THRU TRATAR-IMPRESO-FIN                       01068014
+                    ELSE                                                01069014
+                       MOVE 'VLE1676' TO CAA-COD-ERROR                  01070014
+                       MOVE -1        TO CTA0101L                       01071014
+                       PERFORM 3-FINAL                                  01072014
+                    END-IF                                              01073014
+      *A2012-F                                                          01074014
+              WHEN  PF8                                                 01075014
+      *200306088-INI                                                    01076014
+LRH@15              PERFORM 999999-VERIFICA-FACULTADES                  01076510
+                    MOVE 'VLE1415' TO CAA-COD-ERROR                     01077014
+                    MOVE -1        TO CTA0101L                          01078014
+                    PERFORM 3-FINAL                                     01079014
+      *200306088-INI                                                    01080014
+      *200703156-INI                                                    01081014
+               WHEN PF10                                                01082014
+                    MOVE 'VL01' TO CODTRAN-COMM                         01083014
+      *200703156-FIN                                                    01084014
+           END-EVALUATE.                                                01085014
+      *                                                                 01086014
+       22-CONTINUACION-FIN. EXIT.                                       01087014
+      *                                                                 01088014
+       3-FINAL.                                                         01089014
+      *                                                                 01090014
+           PERFORM  31-POSICIONAR-CURSOR                                01091014
+              THRU  31-POSICIONAR-CURSOR-FIN                            01092014
+      *                                                                 01093014
+           IF  CAA-88-COD-ERROR-VACIO                                   01094014
+               MOVE W-AREA-VIAJA    TO VCMA-AREA-VIAJA                  01095014
+           ELSE                                                         01096014
+               EXEC CICS SYNCPOINT ROLLBACK   END-EXEC                  01097014
+           END-IF                                                       01098014
+      *                                                                 01099014
+           EVALUATE  TRUE                                               01100014
+               WHEN CAA-88-ESTADO-INICIO                                01101014
+                    PERFORM 32-INFORMAR-INICIO                          01102014
+                       THRU 32-INFORMAR-INICIO-FIN                      01103014
+               WHEN CAA-88-ESTADO-CONTIN                                01104014
+                    PERFORM 33-INFORMAR-CONTIN                          01105014
+                       THRU 33-INFORMAR-CONTIN-FIN                      01106014
+           END-EVALUATE                                                 01107014
+      *                                                                 01108014
+           PERFORM 34-INFORMAR-ANALITICA                                01109014
+              THRU 34-INFORMAR-ANALITICA-FIN                            01110014
+      *                                                                 01111014
+           EXEC CICS                                                    01112014
+                RETURN                                                  01113014
+           END-EXEC.                                                    01114014
+      *                                                                 01115014
+       31-POSICIONAR-CURSOR.                                            01116014
+      *                                                                 01117014
+           IF  END0101L = -1 OR                                         01118014
+               CEN0101L = -1 OR                                         01119014
+               DGT0101L = -1 OR                                         01120014
+               PRD0101L = -1 OR                                         01121014
+               CTA0101L = -1 OR                                         01122014
+               DG20101L = -1 OR                                         01123014
+               ENT0101L = -1 OR                                         01124014
+               NEN0101L = -1 OR                                         01125014
+               TIT0101L = -1 OR                                         01126014
+               NOM0101L = -1 OR                                         01127014
+               NCC0101L = -1 OR                                         01128014
+               NC20101L = -1 OR                                         01129014
+               SUC0101L = -1 OR                                         01130014
+               NOF0101L = -1 OR                                         01131014
+               IDI0101L = -1 OR                                         01132014
+               MDA0101L = -1 OR                                         01133014
+               DCO0101L = -1 OR                                         01134014
+               TCL0101L = -1 OR                                         01135014
+               CSU0101L = -1 OR                                         01136014
+               ODI0101L = -1 OR                                         01137014
+               PAI0101L = -1 OR                                         01138014
+               TAF0101L = -1 OR                                         01139014
+               SOT0101L = -1 OR                                         01140014
+               TEL0101L = -1 OR                                         01141014
+JPC@2          GVT0101L = -1 OR                                         01142014
+JPC@2          CAV0101L = -1 OR                                         01143014
+JPC@2          SCV0101L = -1 OR                                         01144014
+JPC@2          CAM0101L = -1 OR                                         01145014
+               CVE0101L = -1 OR                                         01146014
+               MCV0101L = -1 OR                                         01147014
+               PAJ0101L = -1 OR                                         01148014
+               MPJ0101L = -1 OR                                         01149014
+               DCU0101L = -1 OR                                         01150014
+               MDC0101L = -1 OR                                         01151014
+               DIV0101L = -1 OR                                         01152014
+               MDI0101L = -1 OR                                         01153014
+               SUS0101L = -1 OR                                         01154014
+               MSU0101L = -1 OR                                         01155014
+               AMO0101L = -1 OR                                         01156014
+               MAM0101L = -1 OR                                         01157014
+               FUA0101L = -1 OR                                         01158014
+               MAN0101L = -1 OR                                         01159014
+               CIN0101L = -1 OR                                         01160014
+               REG0101L = -1 OR                                         01161014
+               NCU0101L = -1                                            01162014
+               CONTINUE                                                 01163014
+           ELSE                                                         01164014
+               MOVE    -1    TO   CTA0101L                              01165014
+           END-IF.                                                      01166014
       *                                                                 01167014
-       33-INFORMAR-CONTIN.                                              01168014
-      *                                                                 01169014
-           IF PERSONAS                                                  01170014
-              MOVE 'PE27'                  TO CAA-CODTRAN-SIG           01171014
-              SET CAA-88-CADENA-INICIO     TO  TRUE                     01172014
-              SET CAA-88-ESTADO-INICIO     TO  TRUE                     01173014
-              SET CAA-88-ACCION-PROGRAMA   TO  TRUE                     01174014
-           ELSE                                                         01175014
-      *200703156-INI                                                    01176014
-      *       SET CAA-88-ACCION-TERMINAL   TO  TRUE                     01177014
-      *       SET CAA-88-CODTRAN-SIG-SAME  TO  TRUE                     01178014
-      *       SET CAA-88-ESTADO-CONTIN     TO  TRUE                     01179014
-              IF CAA-88-COD-ERROR-VACIO AND CODTRAN-COMM NOT = SPACES   01180014
-                 MOVE 'VL3L'                 TO CAA-CODTRAN-SIG         01181014
-                 SET CAA-88-CADENA-ANADIR    TO TRUE                    01182014
-                 SET CAA-88-ESTADO-INICIO    TO TRUE                    01183014
-                 SET CAA-88-ACCION-PROGRAMA  TO TRUE                    01184014
-              ELSE                                                      01185014
-                 SET CAA-88-ACCION-TERMINAL  TO TRUE                    01186014
-                 SET CAA-88-ESTADO-CONTIN    TO TRUE                    01187014
-                 SET CAA-88-CODTRAN-SIG-SAME TO TRUE                    01188014
-              END-IF                                                    01189014
-           END-IF.                                                      01190014
-      *200703156-FIN                                                    01191014
-      *                                                                 01192014
-       33-INFORMAR-CONTIN-FIN. EXIT.                                    01193014
-      *                                                                 01194014
-       34-INFORMAR-ANALITICA.                                           01195014
-      *                                                                 01196014
-           MOVE CAA-ENTIDAD        TO   CAA-ENTIDAD-ANA                 01197014
-           MOVE CAA-CENTRO-CONT    TO   CAA-CENTRO-ANA.                 01198014
-      *                                                                 01199014
-       34-INFORMAR-ANALITICA-FIN.                                       01200014
-           EXIT.                                                        01201014
-      *                                                                 01202014
-       EJECUTAR.                                                        01203014
-      ******************************************************************01204014
-      *                                                                 01205014
-      *****      CONTROL  DE  LAS  OPCIONES   DEL    MENU          *****01206014
-      *                                                                 01207014
-           IF OPT-COMM NOT = 'A' AND 'C'                                01208014
-      * SECUENCIA DE TRATAMIENTO ILOGICA                                01209014
-              MOVE 'VLE1002' TO CAA-COD-ERROR                           01210014
-              MOVE -1        TO CTA0101L                                01211014
-              PERFORM 3-FINAL                                           01212014
-           ELSE                                                         01213014
-              IF (MSB-COMM     = 'I' AND PF2)                           01214014
-      * LA CUENTA DE VALORES ESTA INACTIVA                              01215014
-                 MOVE 'VLE0141' TO CAA-COD-ERROR                        01216014
-                 MOVE -1        TO CTA0101L                             01217014
-                 PERFORM 3-FINAL                                        01218014
-              END-IF                                                    01219014
-              IF (MSB-COMM = 'M' OR 'B')  AND                           01220014
-                 (CTA0101I NOT = CTA0101-COMM)                          01221014
-      * HA CAMBIADO LA CLAVE, VUELVA A CONSULTAR                        01222014
-                 MOVE 'VLE1003' TO CAA-COD-ERROR                        01223014
-                 MOVE -1        TO CTA0101L                             01224014
-                 PERFORM 3-FINAL                                        01225014
-              END-IF                                                    01226014
-      *MADRID-04-04-1999.INI.                                           01227014
-              IF (MSB-COMM = 'M' OR 'B')  AND                           01228014
-                 (TIT0101I NOT = TIT0101-COMM)                          01229014
-      * HA CAMBIADO LA CLAVE, VUELVA A CONSULTAR                        01230014
-                 MOVE 'VLE1724' TO CAA-COD-ERROR                        01231014
-                 MOVE -1        TO TIT0101L                             01232014
-                 PERFORM 3-FINAL                                        01233014
-              END-IF                                                    01234014
-      *MADRID-04-04-1999.FIN.                                           01235014
-           END-IF                                                       01236014
-      *                                                                 01237014
-      ** COMPRUEBO DATOS TECLEADOS                                      01238014
-      *                                                                 01239014
-           EVALUATE OPT-COMM                                            01240014
-             WHEN 'A'                                                   01241014
-                IF  MSB-COMM = 'M'                                      01242014
-                    PERFORM 23-MODIFICACION                             01243014
-                       THRU 23-MODIFICACION-FIN                         01244014
-                ELSE                                                    01245014
-                    IF MSB-COMM = 'B'                                   01246014
-                       PERFORM 25-INACTIVAR                             01247014
-                          THRU 25-INACTIVAR-FIN                         01248014
-                    ELSE                                                01249014
-                       PERFORM 22-ALTA                                  01250014
-                          THRU 22-ALTA-FIN                              01251014
-                    END-IF                                              01252014
-                END-IF                                                  01253014
-             WHEN 'C'                                                   01254014
-                IF  MSB-COMM = 'M'                                      01255014
-                    PERFORM 23-MODIFICACION                             01256014
-                       THRU 23-MODIFICACION-FIN                         01257014
-                ELSE                                                    01258014
-                    IF MSB-COMM = 'B'                                   01259014
-                       PERFORM 25-INACTIVAR                             01260014
-                          THRU 25-INACTIVAR-FIN                         01261014
-                    ELSE                                                01262014
-                        PERFORM 21-CONSULTA                             01263014
-                           THRU 21-CONSULTA-FIN                         01264014
-                    END-IF                                              01265014
-                END-IF                                                  01266014
-           END-EVALUATE.                                                01267014
-      *                                                                 01268014
-       EJECUTAR-FIN. EXIT.                                              01269014
-      *                                                                 01270014
-       21-CONSULTA.                                                     01271014
-      *                                                                 01272014
-JIPC       MOVE SPACES   TO WA-COD-ERROR.                               01273014
-      *                                                                 01274014
-           IF CTA0101I  NOT NUMERIC                                     01275014
-           OR CTA0101I  = ZEROS                                         01276014
-           OR CTA0101I  = SPACES                                        01277014
-              MOVE 'VLE0139'                TO CAA-COD-ERROR            01278014
-              MOVE -1                       TO CTA0101L                 01279014
-              PERFORM 3-FINAL                                           01280014
-           END-IF                                                       01281014
-      *                                                                 01282014
-           MOVE CTA0101I                    TO W-CUENTA                 01283014
-           MOVE W-CUENTA                    TO VARC-CUENTA              01284014
+       31-POSICIONAR-CURSOR-FIN.                                        01168014
+           EXIT.                                                        01169014
+      *                                                                 01170014
+       32-INFORMAR-INICIO.                                              01171014
+      *                                                                 01172014
+           IF CAA-88-COD-ERROR-VACIO                                    01173014
+              SET CAA-88-ESTADO-CONTIN     TO  TRUE                     01174014
+              SET CAA-88-ACCION-TERMINAL   TO  TRUE                     01175014
+              MOVE CAA-CODTRAN             TO  CAA-CODTRAN-SIG          01176014
+           ELSE                                                         01177014
+              SET CAA-88-ESTADO-INICIO     TO  TRUE                     01178014
+              SET CAA-88-ACCION-PROGRAMA   TO  TRUE                     01179014
+              SET CAA-88-CODTRAN-SIG-ULTI  TO  TRUE                     01180014
+           END-IF.                                                      01181014
+      *                                                                 01182014
+       32-INFORMAR-INICIO-FIN. EXIT.                                    01183014
+      *                                                                 01184014
+       33-INFORMAR-CONTIN.                                              01185014
+      *                                                                 01186014
+           IF PERSONAS                                                  01187014
+              MOVE 'PE27'                  TO CAA-CODTRAN-SIG           01188014
+              SET CAA-88-CADENA-INICIO     TO  TRUE                     01189014
+              SET CAA-88-ESTADO-INICIO     TO  TRUE                     01190014
+              SET CAA-88-ACCION-PROGRAMA   TO  TRUE                     01191014
+           ELSE                                                         01192014
+      *200703156-INI                                                    01193014
+      *       SET CAA-88-ACCION-TERMINAL   TO  TRUE                     01194014
+      *       SET CAA-88-CODTRAN-SIG-SAME  TO  TRUE                     01195014
+      *       SET CAA-88-ESTADO-CONTIN     TO  TRUE                     01196014
+              IF CAA-88-COD-ERROR-VACIO AND CODTRAN-COMM NOT = SPACES   01197014
+                 MOVE 'VL3L'                 TO CAA-CODTRAN-SIG         01198014
+                 SET CAA-88-CADENA-ANADIR    TO TRUE                    01199014
+                 SET CAA-88-ESTADO-INICIO    TO TRUE                    01200014
+                 SET CAA-88-ACCION-PROGRAMA  TO TRUE                    01201014
+              ELSE                                                      01202014
+                 SET CAA-88-ACCION-TERMINAL  TO TRUE                    01203014
+                 SET CAA-88-ESTADO-CONTIN    TO TRUE                    01204014
+                 SET CAA-88-CODTRAN-SIG-SAME TO TRUE                    01205014
+              END-IF                                                    01206014
+           END-IF.                                                      01207014
+      *200703156-FIN                                                    01208014
+      *                                                                 01209014
+       33-INFORMAR-CONTIN-FIN. EXIT.                                    01210014
+      *                                                                 01211014
+       34-INFORMAR-ANALITICA.                                           01212014
+      *                                                                 01213014
+           MOVE CAA-ENTIDAD        TO   CAA-ENTIDAD-ANA                 01214014
+           MOVE CAA-CENTRO-CONT    TO   CAA-CENTRO-ANA.                 01215014
+      *                                                                 01216014
+       34-INFORMAR-ANALITICA-FIN.                                       01217014
+           EXIT.                                                        01218014
+      *                                                                 01219014
+       EJECUTAR.                                                        01220014
+      ******************************************************************01221014
+      *                                                                 01222014
+      *****      CONTROL  DE  LAS  OPCIONES   DEL    MENU          *****01223014
+      *                                                                 01224014
+           IF OPT-COMM NOT = 'A' AND 'C'                                01225014
+      * SECUENCIA DE TRATAMIENTO ILOGICA                                01226014
+              MOVE 'VLE1002' TO CAA-COD-ERROR                           01227014
+              MOVE -1        TO CTA0101L                                01228014
+              PERFORM 3-FINAL                                           01229014
+           ELSE                                                         01230014
+              IF (MSB-COMM     = 'I' AND PF2)                           01231014
+      * LA CUENTA DE VALORES ESTA INACTIVA                              01232014
+                 MOVE 'VLE0141' TO CAA-COD-ERROR                        01233014
+                 MOVE -1        TO CTA0101L                             01234014
+                 PERFORM 3-FINAL                                        01235014
+              END-IF                                                    01236014
+              IF (MSB-COMM = 'M' OR 'B')  AND                           01237014
+                 (CTA0101I NOT = CTA0101-COMM)                          01238014
+      * HA CAMBIADO LA CLAVE, VUELVA A CONSULTAR                        01239014
+                 MOVE 'VLE1003' TO CAA-COD-ERROR                        01240014
+                 MOVE -1        TO CTA0101L                             01241014
+                 PERFORM 3-FINAL                                        01242014
+              END-IF                                                    01243014
+      *MADRID-04-04-1999.INI.                                           01244014
+              IF (MSB-COMM = 'M' OR 'B')  AND                           01245014
+                 (TIT0101I NOT = TIT0101-COMM)                          01246014
+      * HA CAMBIADO LA CLAVE, VUELVA A CONSULTAR                        01247014
+                 MOVE 'VLE1724' TO CAA-COD-ERROR                        01248014
+                 MOVE -1        TO TIT0101L                             01249014
+                 PERFORM 3-FINAL                                        01250014
+              END-IF                                                    01251014
+      *MADRID-04-04-1999.FIN.                                           01252014
+           END-IF                                                       01253014
+      *                                                                 01254014
+      ** COMPRUEBO DATOS TECLEADOS                                      01255014
+      *                                                                 01256014
+           EVALUATE OPT-COMM                                            01257014
+             WHEN 'A'                                                   01258014
+                IF  MSB-COMM = 'M'                                      01259014
+                    PERFORM 23-MODIFICACION                             01260014
+                       THRU 23-MODIFICACION-FIN                         01261014
+                ELSE                                                    01262014
+                    IF MSB-COMM = 'B'                                   01263014
+                       PERFORM 25-INACTIVAR                             01264014
+                          THRU 25-INACTIVAR-FIN                         01265014
+                    ELSE                                                01266014
+                       PERFORM 22-ALTA                                  01267014
+                          THRU 22-ALTA-FIN                              01268014
+                    END-IF                                              01269014
+                END-IF                                                  01270014
+             WHEN 'C'                                                   01271014
+                IF  MSB-COMM = 'M'                                      01272014
+                    PERFORM 23-MODIFICACION                             01273014
+                       THRU 23-MODIFICACION-FIN                         01274014
+                ELSE                                                    01275014
+                    IF MSB-COMM = 'B'                                   01276014
+                       PERFORM 25-INACTIVAR                             01277014
+                          THRU 25-INACTIVAR-FIN                         01278014
+                    ELSE                                                01279014
+                        PERFORM 21-CONSULTA                             01280014
+                           THRU 21-CONSULTA-FIN                         01281014
+                    END-IF                                              01282014
+                END-IF                                                  01283014
+           END-EVALUATE.                                                01284014
       *                                                                 01285014
-           EXEC SQL                                                     01286014
-JPC@1 *         SELECT  *                                               01287014
-                SELECT  VARC_CUENTA                                     01288014
-                     ,  VARC_CENTAD                                     01289014
-                     ,  VARC_NUMCLI                                     01290014
-                     ,  VARC_CLMAST                                     01291014
-                     ,  VARC_MONEDA                                     01292014
-                     ,  VARC_SUCURS                                     01293014
-                     ,  VARC_CTACAR                                     01294014
-                     ,  VARC_CTAABO                                     01295014
-                     ,  VARC_TEXTO                                      01296014
-                     ,  VARC_PRESEN                                     01297014
-                     ,  VARC_GRUPO                                      01298014
-                     ,  VARC_RUT                                        01299014
-                     ,  VARC_CNAE                                       01300014
-                     ,  VARC_SITUAC                                     01301014
-                     ,  VARC_EXEN1                                      01302014
-                     ,  VARC_EXEN2                                      01303014
-                     ,  VARC_EXEN3                                      01304014
-                     ,  VARC_EXEN4                                      01305014
-                     ,  VARC_EXEN5                                      01306014
-                     ,  VARC_EXEN6                                      01307014
-                     ,  VARC_EXEN7                                      01308014
-                     ,  VARC_EXEN8                                      01309014
-                     ,  VARC_EXEN9                                      01310014
-                     ,  VARC_EXEN10                                     01311014
-                     ,  VARC_ANALIS                                     01312014
-                     ,  VARC_CLACARGO                                   01313014
-                     ,  VARC_CLABONO                                    01314014
-                     ,  VARC_NUMDOM                                     01315014
-                     ,  VARC_CODSUS                                     01316014
-                     ,  VARC_FE_ULT_EXT                                 01317014
-                     ,  VARC_PAIS                                       01318014
-                     ,  VARC_FE_CARTERA                                 01319014
-                     ,  VARC_CLTELEX                                    01320014
-                     ,  VARC_FE_ALTA                                    01321014
-                     ,  VARC_VALORACION                                 01322014
-                     ,  VARC_VALEXTRJ                                   01323014
-                     ,  VARC_INVERSOR                                   01324014
-                     ,  VARC_DIRECTA                                    01325014
-                     ,  VARC_MAX_CVE_1                                  01326014
-                     ,  VARC_MAX_DCU_5                                  01327014
-                     ,  VARC_MAX_SUS_6                                  01328014
-                     ,  VARC_MAX_DIV_7                                  01329014
-                     ,  VARC_MAX_AMO_8                                  01330014
-                     ,  VARC_MAX_PAJ_9                                  01331014
-                     ,  VARC_FECHA_102                                  01332014
-                     ,  VARC_TARIFACUS                                  01333014
-                     ,  VARC_SWIFT_TELEX                                01334014
-                     ,  VARC_TELEX_2                                    01335014
-                     ,  VARC_GRUPO_CTAS                                 01336014
-                     ,  VARC_OPER_TIT                                   01337014
-                     ,  VARC_FEALTREG                                   01338014
-                     ,  VARC_FEULMOD                                    01339014
-                     ,  VARC_HORULMOD                                   01340014
-                     ,  VARC_NUMTER                                     01341014
-                     ,  VARC_USUARIO                                    01342014
-                     ,  VARC_FILLER                                     01343014
-                     ,  VARC_CTAVAL20                                   01344014
-      *@ZAL-INI                                                         01345014
-      *              ,  VARC_NUMMAN                                     01346014
-                     ,  VARC_GRUPO_CTAS                                 01347014
-      *@ZAL-FIN                                                         01348014
-                     ,  VARC_INDIMP                                     01349014
-                     ,  VARC_INDSAB                                     01350014
-JPC@1 *           INTO :DCLVLDTARC                                      01351014
-                  INTO :VARC-CUENTA                                     01352014
-                     , :VARC-CENTAD                                     01353014
-                     , :VARC-NUMCLI                                     01354014
-                     , :VARC-CLMAST                                     01355014
-                     , :VARC-MONEDA                                     01356014
-                     , :VARC-SUCURS                                     01357014
-                     , :VARC-CTACAR                                     01358014
-                     , :VARC-CTAABO                                     01359014
-                     , :VARC-TEXTO                                      01360014
-                     , :VARC-PRESEN                                     01361014
-                     , :VARC-GRUPO                                      01362014
-                     , :VARC-RUT                                        01363014
-                     , :VARC-CNAE                                       01364014
-                     , :VARC-SITUAC                                     01365014
-                     , :VARC-EXEN1                                      01366014
-                     , :VARC-EXEN2                                      01367014
-                     , :VARC-EXEN3                                      01368014
-                     , :VARC-EXEN4                                      01369014
-                     , :VARC-EXEN5                                      01370014
-                     , :VARC-EXEN6                                      01371014
-                     , :VARC-EXEN7                                      01372014
-                     , :VARC-EXEN8                                      01373014
-                     , :VARC-EXEN9                                      01374014
-                     , :VARC-EXEN10                                     01375014
-                     , :VARC-ANALIS                                     01376014
-                     , :VARC-CLACARGO                                   01377014
-                     , :VARC-CLABONO                                    01378014
-                     , :VARC-NUMDOM                                     01379014
-                     , :VARC-CODSUS                                     01380014
-                     , :VARC-FE-ULT-EXT                                 01381014
-                     , :VARC-PAIS                                       01382014
-                     , :VARC-FE-CARTERA                                 01383014
-                     , :VARC-CLTELEX                                    01384014
-                     , :VARC-FE-ALTA                                    01385014
-                     , :VARC-VALORACION                                 01386014
-                     , :VARC-VALEXTRJ                                   01387014
-                     , :VARC-INVERSOR                                   01388014
-                     , :VARC-DIRECTA                                    01389014
-                     , :VARC-MAX-CVE-1                                  01390014
-                     , :VARC-MAX-DCU-5                                  01391014
-                     , :VARC-MAX-SUS-6                                  01392014
-                     , :VARC-MAX-DIV-7                                  01393014
-                     , :VARC-MAX-AMO-8                                  01394014
-                     , :VARC-MAX-PAJ-9                                  01395014
-                     , :VARC-FECHA-102                                  01396014
-                     , :VARC-TARIFACUS                                  01397014
-                     , :VARC-SWIFT-TELEX                                01398014
-                     , :VARC-TELEX-2                                    01399014
-                     , :VARC-GRUPO-CTAS                                 01400014
-                     , :VARC-OPER-TIT                                   01401014
-                     , :VARC-FEALTREG                                   01402014
-                     , :VARC-FEULMOD                                    01403014
-                     , :VARC-HORULMOD                                   01404014
-                     , :VARC-NUMTER                                     01405014
-                     , :VARC-USUARIO                                    01406014
-                     , :VARC-FILLER                                     01407014
-                     , :VARC-CTAVAL20                                   01408014
-      *@ZAL-INI                                                         01409014
-      *              , :VARC-NUMMAN                                     01410014
-                     , :VARC-GRUPO-CTAS                                 01411014
-      *@ZAL-FIN                                                         01412014
-                     , :VARC-INDIMP                                     01413014
-                     , :VARC-INDSAB                                     01414014
-                  FROM  VLDTARC                                         01415014
-                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     01416014
-           END-EXEC                                                     01417014
-      *                                                                 01418014
-           MOVE SQLCODE TO SQLCODE-AUX                                  01419014
-      *                                                                 01420014
-           EVALUATE TRUE                                                01421014
-              WHEN DB2-OK                                               01422014
-                   IF VARC-SITUAC = 'B'                                 01423014
-      *200306088-INI                                                    01424014
-      *               MOVE 'VLA0055'   TO  CAA-COD-AVISO2               01425014
-                      MOVE 'VLA0086'   TO  CAA-COD-AVISO2               01426014
-      *200306088-FIN                                                    01427014
-                   END-IF                                               01428014
-                   IF VARC-SITUAC = 'U'                                 01429014
-                      MOVE 'VLA0076'   TO  CAA-COD-AVISO2               01430014
-                   END-IF                                               01431014
-                   IF VARC-SITUAC = 'X'                                 01432014
-                      MOVE 'VLA0086'   TO  CAA-COD-AVISO2               01433014
-                   END-IF                                               01434014
-      *A2011-RUTLOG-I                                                   01435014
-                   INITIALIZE W-VLWCLOG0                                01436014
-                              LOGVLDTARC                                01437014
-                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          01438014
-                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      01439014
-                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   01440014
-                   MOVE DCLVLDTARC            TO  LOGVLDTARC            01441014
-                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  01442014
-                   PERFORM LLAMAR-VL7CRLOG                              01443014
-                      THRU LLAMAR-VL7CRLOG-FIN                          01444014
-      *A2011-RUTLOG-F                                                   01445014
-      *                                                                 01446014
-              WHEN  DB2-NOTFND                                          01447014
-                    MOVE  'VLE0142'   TO  CAA-COD-ERROR                 01448014
-                    MOVE  -1          TO  CTA0101L                      01449014
-                    PERFORM  3-FINAL                                    01450014
-      *                                                                 01451014
-              WHEN OTHER                                                01452014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                01453014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              01454014
-                   PERFORM 999-ABEND-DB2                                01455014
-      *                                                                 01456014
-           END-EVALUATE.                                                01457014
-      *                                                                 01458014
-      *200808196-INI                                                    01459014
-           IF (CAA-CENTRO-CONT NOT = '0567' AND '0542') AND             01460014
-              (VARC-FILLER (11:02) = '91' OR                            01461014
-               VARC-FILLER (31:02) = '91')                              01462014
-              MOVE 'VLE1702' TO CAA-COD-ERROR                           01463014
-              MOVE -1        TO CTA0101L                                01464014
-              PERFORM 3-FINAL                                           01465014
-           END-IF                                                       01466014
-      *200808196-FIN                                                    01467014
-JPC@4      IF VARC-CENTAD = 0069 OR 2010                                01468014
-JPC@4         PERFORM OBTENER-CTAGLOBAL                                 01469014
-JPC@4      ELSE                                                         01470014
-JPC@4         MOVE 'SOLO@S.A.B.'   TO  CTAGLOB-COMM                     01471014
-JPC@4      END-IF                                                       01472014
+       EJECUTAR-FIN. EXIT.                                              01286014
+      *                                                                 01287014
+       21-CONSULTA.                                                     01288014
+      *                                                                 01289014
+JIPC       MOVE SPACES   TO WA-COD-ERROR.                               01290014
+      *                                                                 01291014
+           IF CTA0101I  NOT NUMERIC                                     01292014
+           OR CTA0101I  = ZEROS                                         01293014
+           OR CTA0101I  = SPACES                                        01294014
+              MOVE 'VLE0139'                TO CAA-COD-ERROR            01295014
+              MOVE -1                       TO CTA0101L                 01296014
+              PERFORM 3-FINAL                                           01297014
+           END-IF                                                       01298014
+      *                                                                 01299014
+           MOVE CTA0101I                    TO W-CUENTA                 01300014
+           MOVE W-CUENTA                    TO VARC-CUENTA              01301014
+      *                                                                 01302014
+           EXEC SQL                                                     01303014
+JPC@1 *         SELECT  *                                               01304014
+                SELECT  VARC_CUENTA                                     01305014
+                     ,  VARC_CENTAD                                     01306014
+                     ,  VARC_NUMCLI                                     01307014
+                     ,  VARC_CLMAST                                     01308014
+                     ,  VARC_MONEDA                                     01309014
+                     ,  VARC_SUCURS                                     01310014
+                     ,  VARC_CTACAR                                     01311014
+                     ,  VARC_CTAABO                                     01312014
+                     ,  VARC_TEXTO                                      01313014
+                     ,  VARC_PRESEN                                     01314014
+                     ,  VARC_GRUPO                                      01315014
+                     ,  VARC_RUT                                        01316014
+                     ,  VARC_CNAE                                       01317014
+                     ,  VARC_SITUAC                                     01318014
+                     ,  VARC_EXEN1                                      01319014
+                     ,  VARC_EXEN2                                      01320014
+                     ,  VARC_EXEN3                                      01321014
+                     ,  VARC_EXEN4                                      01322014
+                     ,  VARC_EXEN5                                      01323014
+                     ,  VARC_EXEN6                                      01324014
+                     ,  VARC_EXEN7                                      01325014
+                     ,  VARC_EXEN8                                      01326014
+                     ,  VARC_EXEN9                                      01327014
+                     ,  VARC_EXEN10                                     01328014
+                     ,  VARC_ANALIS                                     01329014
+                     ,  VARC_CLACARGO                                   01330014
+                     ,  VARC_CLABONO                                    01331014
+                     ,  VARC_NUMDOM                                     01332014
+                     ,  VARC_CODSUS                                     01333014
+                     ,  VARC_FE_ULT_EXT                                 01334014
+                     ,  VARC_PAIS                                       01335014
+                     ,  VARC_FE_CARTERA                                 01336014
+                     ,  VARC_CLTELEX                                    01337014
+                     ,  VARC_FE_ALTA                                    01338014
+                     ,  VARC_VALORACION                                 01339014
+                     ,  VARC_VALEXTRJ                                   01340014
+                     ,  VARC_INVERSOR                                   01341014
+                     ,  VARC_DIRECTA                                    01342014
+                     ,  VARC_MAX_CVE_1                                  01343014
+                     ,  VARC_MAX_DCU_5                                  01344014
+                     ,  VARC_MAX_SUS_6                                  01345014
+                     ,  VARC_MAX_DIV_7                                  01346014
+                     ,  VARC_MAX_AMO_8                                  01347014
+                     ,  VARC_MAX_PAJ_9                                  01348014
+                     ,  VARC_FECHA_102                                  01349014
+                     ,  VARC_TARIFACUS                                  01350014
+                     ,  VARC_SWIFT_TELEX                                01351014
+                     ,  VARC_TELEX_2                                    01352014
+                     ,  VARC_GRUPO_CTAS                                 01353014
+                     ,  VARC_OPER_TIT                                   01354014
+                     ,  VARC_FEALTREG                                   01355014
+                     ,  VARC_FEULMOD                                    01356014
+                     ,  VARC_HORULMOD                                   01357014
+                     ,  VARC_NUMTER                                     01358014
+                     ,  VARC_USUARIO                                    01359014
+                     ,  VARC_FILLER                                     01360014
+                     ,  VARC_CTAVAL20                                   01361014
+      *@ZAL-INI                                                         01362014
+      *              ,  VARC_NUMMAN                                     01363014
+                     ,  VARC_GRUPO_CTAS                                 01364014
+      *@ZAL-FIN                                                         01365014
+                     ,  VARC_INDIMP                                     01366014
+                     ,  VARC_INDSAB                                     01367014
+JPC@1 *           INTO :DCLVLDTARC                                      01368014
+                  INTO :VARC-CUENTA                                     01369014
+                     , :VARC-CENTAD                                     01370014
+                     , :VARC-NUMCLI                                     01371014
+                     , :VARC-CLMAST                                     01372014
+                     , :VARC-MONEDA                                     01373014
+                     , :VARC-SUCURS                                     01374014
+                     , :VARC-CTACAR                                     01375014
+                     , :VARC-CTAABO                                     01376014
+                     , :VARC-TEXTO                                      01377014
+                     , :VARC-PRESEN                                     01378014
+                     , :VARC-GRUPO                                      01379014
+                     , :VARC-RUT                                        01380014
+                     , :VARC-CNAE                                       01381014
+                     , :VARC-SITUAC                                     01382014
+                     , :VARC-EXEN1                                      01383014
+                     , :VARC-EXEN2                                      01384014
+                     , :VARC-EXEN3                                      01385014
+                     , :VARC-EXEN4                                      01386014
+                     , :VARC-EXEN5                                      01387014
+                     , :VARC-EXEN6                                      01388014
+                     , :VARC-EXEN7                                      01389014
+                     , :VARC-EXEN8                                      01390014
+                     , :VARC-EXEN9                                      01391014
+                     , :VARC-EXEN10                                     01392014
+                     , :VARC-ANALIS                                     01393014
+                     , :VARC-CLACARGO                                   01394014
+                     , :VARC-CLABONO                                    01395014
+                     , :VARC-NUMDOM                                     01396014
+                     , :VARC-CODSUS                                     01397014
+                     , :VARC-FE-ULT-EXT                                 01398014
+                     , :VARC-PAIS                                       01399014
+                     , :VARC-FE-CARTERA                                 01400014
+                     , :VARC-CLTELEX                                    01401014
+                     , :VARC-FE-ALTA                                    01402014
+                     , :VARC-VALORACION                                 01403014
+                     , :VARC-VALEXTRJ                                   01404014
+                     , :VARC-INVERSOR                                   01405014
+                     , :VARC-DIRECTA                                    01406014
+                     , :VARC-MAX-CVE-1                                  01407014
+                     , :VARC-MAX-DCU-5                                  01408014
+                     , :VARC-MAX-SUS-6                                  01409014
+                     , :VARC-MAX-DIV-7                                  01410014
+                     , :VARC-MAX-AMO-8                                  01411014
+                     , :VARC-MAX-PAJ-9                                  01412014
+                     , :VARC-FECHA-102                                  01413014
+                     , :VARC-TARIFACUS                                  01414014
+                     , :VARC-SWIFT-TELEX                                01415014
+                     , :VARC-TELEX-2                                    01416014
+                     , :VARC-GRUPO-CTAS                                 01417014
+                     , :VARC-OPER-TIT                                   01418014
+                     , :VARC-FEALTREG                                   01419014
+                     , :VARC-FEULMOD                                    01420014
+                     , :VARC-HORULMOD                                   01421014
+                     , :VARC-NUMTER                                     01422014
+                     , :VARC-USUARIO                                    01423014
+                     , :VARC-FILLER                                     01424014
+                     , :VARC-CTAVAL20                                   01425014
+      *@ZAL-INI                                                         01426014
+      *              , :VARC-NUMMAN                                     01427014
+                     , :VARC-GRUPO-CTAS                                 01428014
+      *@ZAL-FIN                                                         01429014
+                     , :VARC-INDIMP                                     01430014
+                     , :VARC-INDSAB                                     01431014
+                  FROM  VLDTARC                                         01432014
+                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     01433014
+           END-EXEC                                                     01434014
+      *                                                                 01435014
+           MOVE SQLCODE TO SQLCODE-AUX                                  01436014
+      *                                                                 01437014
+           EVALUATE TRUE                                                01438014
+              WHEN DB2-OK                                               01439014
+                   IF VARC-SITUAC = 'B'                                 01440014
+      *200306088-INI                                                    01441014
+      *               MOVE 'VLA0055'   TO  CAA-COD-AVISO2               01442014
+                      MOVE 'VLA0086'   TO  CAA-COD-AVISO2               01443014
+      *200306088-FIN                                                    01444014
+                   END-IF                                               01445014
+                   IF VARC-SITUAC = 'U'                                 01446014
+                      MOVE 'VLA0076'   TO  CAA-COD-AVISO2               01447014
+                   END-IF                                               01448014
+                   IF VARC-SITUAC = 'X'                                 01449014
+                      MOVE 'VLA0086'   TO  CAA-COD-AVISO2               01450014
+                   END-IF                                               01451014
+      *A2011-RUTLOG-I                                                   01452014
+                   INITIALIZE W-VLWCLOG0                                01453014
+                              LOGVLDTARC                                01454014
+                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          01455014
+                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      01456014
+                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   01457014
+                   MOVE DCLVLDTARC            TO  LOGVLDTARC            01458014
+                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  01459014
+                   PERFORM LLAMAR-VL7CRLOG                              01460014
+                      THRU LLAMAR-VL7CRLOG-FIN                          01461014
+      *A2011-RUTLOG-F                                                   01462014
+      *                                                                 01463014
+              WHEN  DB2-NOTFND                                          01464014
+                    MOVE  'VLE0142'   TO  CAA-COD-ERROR                 01465014
+                    MOVE  -1          TO  CTA0101L                      01466014
+                    PERFORM  3-FINAL                                    01467014
+      *                                                                 01468014
+              WHEN OTHER                                                01469014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                01470014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              01471014
+                   PERFORM 999-ABEND-DB2                                01472014
       *                                                                 01473014
-      *  SI LA CUENTA ESTA INACTIVA , MUESTRO IGUALMENTE                01474014
-      *  LA CONSULTA, PERO NO PUEDO MODIFICAR, PERO DAR                 01475014
-      *  DE ALTA  SI AUNQUE SUPONE UNA REACTIVACION                     01476014
-      *                                                                 01477014
-           MOVE VARC-CENTAD           TO W-ENTIDAD                      01478014
-           MOVE W-ENTIDAD             TO ENT0101O VXMI-CODBE            01479014
-      *                                                                 01480014
-           PERFORM BUSCAR-ENTIDAD THRU BUSCAR-ENTIDAD-FIN.              01481014
-      *A2012-I.                                                         01482014
-           IF VXMI-CONPANT = 'N' AND CAA-CENTRO-CONT NOT = '0567'       01483014
-              MOVE 'VLE1702' TO CAA-COD-ERROR                           01484014
-              MOVE -1        TO CTA0101L                                01485014
-              PERFORM 3-FINAL                                           01486014
-           END-IF                                                       01487014
-      *A2012-F.                                                         01488014
-           MOVE VXMI-DENOM            TO NEN0101O                       01489014
-           IF VXMI-OPEBOLSA = 'S'                                       01490014
-              MOVE 'SI'              TO SW-OPERA-BOLSA                  01491014
-           END-IF                                                       01492014
-           IF VXMI-COMCUST = 'S'                                        01493014
-              MOVE 'SI'              TO SW-CUSTODIA-AL-CLIENTE          01494014
-              MOVE VXMI-CODCLI       TO W-CLIENTE-CUSTODIO-N            01495014
-              IF W-CLIENTE-CUSTODIO = TIT0101I                          01496014
-                 MOVE 'SI'           TO SW-ES-CTAVAL-CUS                01497014
-                 IF VXMI-CTAVAL NOT = 0                                 01498014
-                    MOVE 'SI'        TO SW-YA-CTAVAL-CUS                01499014
-                 END-IF                                                 01500014
-              END-IF                                                    01501014
-              MOVE VXMI-CTACARGO     TO W-CTA-CAR-JUR                   01502014
-              MOVE VXMI-CTAABONO     TO W-CTA-ABO-JUR                   01503014
-           ELSE                                                         01504014
-              MOVE 'NO'              TO SW-CUSTODIA-AL-CLIENTE          01505014
-              MOVE VXMI-CODCLI       TO W-CLIENTE-CUSTODIO-N            01506014
-              IF W-CLIENTE-CUSTODIO = TIT0101I                          01507014
-                 MOVE 'SI'           TO SW-ES-CTAVAL-CUS                01508014
-                 IF VXMI-CTAVAL NOT = 0                                 01509014
-                    MOVE 'SI'        TO SW-YA-CTAVAL-CUS                01510014
-                 END-IF                                                 01511014
-              END-IF                                                    01512014
-              IF VXMI-CTAVAL = ZEROES AND NOT ES-CTAVAL-CUS             01513014
-                 MOVE  'VLE1731'     TO  CAA-COD-ERROR                  01514014
-                 MOVE  -1            TO  CTA0101L                       01515014
-                 PERFORM  3-FINAL                                       01516014
-              ELSE                                                      01517014
-                 IF NOT ES-CTAVAL-CUS                                   01518014
-                    PERFORM CTAVAL-CUSTODIO                             01519014
-                       THRU CTAVAL-CUSTODIO-FIN                         01520014
-                 END-IF                                                 01521014
-              END-IF                                                    01522014
-              MOVE VXMI-CTACARGO     TO W-CTA-CAR-CUSTODIO NCC0101O     01523014
-              MOVE VXMI-CTAABONO     TO W-CTA-ABO-CUSTODIO NC20101O     01524014
-           END-IF                                                       01525014
-      *                                                                 01526014
-           MOVE VXMI-TIPCUST          TO WXMI-TIPCUST                   01527014
-           MOVE VXMI-IMPALT           TO WXMI-IMPALT                    01528014
-      *                                                                 01529014
-           MOVE VARC-NUMCLI           TO W-TITULAR                      01530014
-           MOVE W-TITULAR             TO TIT0101O                       01531014
-      *                                                                 01532014
-      * ACCESO A ALTAMIRA PARA OBTENER Nº CUENTA VALOR 20.              01533014
-      *                                                                 01534014
-      *     MODIFICADO DAVID 26-06-98                                   01535014
-      *                                                                 01536014
-      *     PERFORM NUM-CUENTA                                          01537014
-      *        THRU NUM-CUENTA-FIN                                      01538014
-      *                                                                 01539014
-            MOVE VARC-CTAVAL20(01:4)   TO END0101O                      01540014
-            MOVE VARC-CTAVAL20(05:4)   TO CEN0101O                      01541014
-            MOVE VARC-CTAVAL20(09:2)   TO DGT0101O                      01542014
-            MOVE VARC-CTAVAL20(11:2)   TO PRD0101O                      01543014
-            MOVE VARC-CTAVAL20(20:1)   TO DG20101O                      01544014
-      *                                                                 01545014
-      * DE ESTE ACCESO OBTENDREMOS SOLO EL NOMBRE DEL TITULAR           01546014
-      *                                                                 01547014
-           PERFORM BUSCAR-NOMBRE                                        01548014
-              THRU BUSCAR-NOMBRE-FIN                                    01549014
-      *                                                                 01550014
-      * EL INDICADOR DE PERSONAL/MAYOR DESAPARECE                       01551014
-      *                                                                 01552014
-      *    MOVE VARC-CLACARGO         TO CCT0101O                       01553014
-           MOVE VARC-FILLER           TO VLWCCTA0                       01554014
-      *                                                                 01555014
-           IF W-CCC-CAR NOT = 0                                         01556014
-             MOVE W-CCC-CAR           TO NCC0101O                       01557014
-             PERFORM OBTENER-MONEDA1-CONSULTA                           01558014
-                THRU OBTENER-MONEDA1-CONSULTA-FIN                       01559014
-           END-IF                                                       01560014
-      *                                                                 01561014
-      * EL INDICADOR DE PERSONAL/MAYOR DESAPARECE                       01562014
-      *                                                                 01563014
+           END-EVALUATE.                                                01474014
+      *                                                                 01475014
+      *200808196-INI                                                    01476014
+           IF (CAA-CENTRO-CONT NOT = '0567' AND '0542') AND             01477014
+              (VARC-FILLER (11:02) = '91' OR                            01478014
+               VARC-FILLER (31:02) = '91')                              01479014
+              MOVE 'VLE1702' TO CAA-COD-ERROR                           01480014
+              MOVE -1        TO CTA0101L                                01481014
+              PERFORM 3-FINAL                                           01482014
+           END-IF                                                       01483014
+      *200808196-FIN                                                    01484014
+JPC@4      IF VARC-CENTAD = 0069 OR 2010                                01485014
+JPC@4         PERFORM OBTENER-CTAGLOBAL                                 01486014
+JPC@4      ELSE                                                         01487014
+JPC@4         MOVE 'SOLO@S.A.B.'   TO  CTAGLOB-COMM                     01488014
+JPC@4      END-IF                                                       01489014
+      *                                                                 01490014
+      *  SI LA CUENTA ESTA INACTIVA , MUESTRO IGUALMENTE                01491014
+      *  LA CONSULTA, PERO NO PUEDO MODIFICAR, PERO DAR                 01492014
+      *  DE ALTA  SI AUNQUE SUPONE UNA REACTIVACION                     01493014
+      *                                                                 01494014
+           MOVE VARC-CENTAD           TO W-ENTIDAD                      01495014
+           MOVE W-ENTIDAD             TO ENT0101O VXMI-CODBE            01496014
+      *                                                                 01497014
+           PERFORM BUSCAR-ENTIDAD THRU BUSCAR-ENTIDAD-FIN.              01498014
+      *A2012-I.                                                         01499014
+           IF VXMI-CONPANT = 'N' AND CAA-CENTRO-CONT NOT = '0567'       01500014
+              MOVE 'VLE1702' TO CAA-COD-ERROR                           01501014
+              MOVE -1        TO CTA0101L                                01502014
+              PERFORM 3-FINAL                                           01503014
+           END-IF                                                       01504014
+      *A2012-F.                                                         01505014
+           MOVE VXMI-DENOM            TO NEN0101O                       01506014
+           IF VXMI-OPEBOLSA = 'S'                                       01507014
+              MOVE 'SI'              TO SW-OPERA-BOLSA                  01508014
+           END-IF                                                       01509014
+           IF VXMI-COMCUST = 'S'                                        01510014
+              MOVE 'SI'              TO SW-CUSTODIA-AL-CLIENTE          01511014
+              MOVE VXMI-CODCLI       TO W-CLIENTE-CUSTODIO-N            01512014
+              IF W-CLIENTE-CUSTODIO = TIT0101I                          01513014
+                 MOVE 'SI'           TO SW-ES-CTAVAL-CUS                01514014
+                 IF VXMI-CTAVAL NOT = 0                                 01515014
+                    MOVE 'SI'        TO SW-YA-CTAVAL-CUS                01516014
+                 END-IF                                                 01517014
+              END-IF                                                    01518014
+              MOVE VXMI-CTACARGO     TO W-CTA-CAR-JUR                   01519014
+              MOVE VXMI-CTAABONO     TO W-CTA-ABO-JUR                   01520014
+           ELSE                                                         01521014
+              MOVE 'NO'              TO SW-CUSTODIA-AL-CLIENTE          01522014
+              MOVE VXMI-CODCLI       TO W-CLIENTE-CUSTODIO-N            01523014
+              IF W-CLIENTE-CUSTODIO = TIT0101I                          01524014
+                 MOVE 'SI'           TO SW-ES-CTAVAL-CUS                01525014
+                 IF VXMI-CTAVAL NOT = 0                                 01526014
+                    MOVE 'SI'        TO SW-YA-CTAVAL-CUS                01527014
+                 END-IF                                                 01528014
+              END-IF                                                    01529014
+              IF VXMI-CTAVAL = ZEROES AND NOT ES-CTAVAL-CUS             01530014
+                 MOVE  'VLE1731'     TO  CAA-COD-ERROR                  01531014
+                 MOVE  -1            TO  CTA0101L                       01532014
+                 PERFORM  3-FINAL                                       01533014
+              ELSE                                                      01534014
+                 IF NOT ES-CTAVAL-CUS                                   01535014
+                    PERFORM CTAVAL-CUSTODIO                             01536014
+                       THRU CTAVAL-CUSTODIO-FIN                         01537014
+                 END-IF                                                 01538014
+              END-IF                                                    01539014
+              MOVE VXMI-CTACARGO     TO W-CTA-CAR-CUSTODIO NCC0101O     01540014
+              MOVE VXMI-CTAABONO     TO W-CTA-ABO-CUSTODIO NC20101O     01541014
+           END-IF                                                       01542014
+      *                                                                 01543014
+           MOVE VXMI-TIPCUST          TO WXMI-TIPCUST                   01544014
+           MOVE VXMI-IMPALT           TO WXMI-IMPALT                    01545014
+      *                                                                 01546014
+           MOVE VARC-NUMCLI           TO W-TITULAR                      01547014
+           MOVE W-TITULAR             TO TIT0101O                       01548014
+      *                                                                 01549014
+      * ACCESO A ALTAMIRA PARA OBTENER Nº CUENTA VALOR 20.              01550014
+      *                                                                 01551014
+      *     MODIFICADO DAVID 26-06-98                                   01552014
+      *                                                                 01553014
+      *     PERFORM NUM-CUENTA                                          01554014
+      *        THRU NUM-CUENTA-FIN                                      01555014
+      *                                                                 01556014
+            MOVE VARC-CTAVAL20(01:4)   TO END0101O                      01557014
+            MOVE VARC-CTAVAL20(05:4)   TO CEN0101O                      01558014
+            MOVE VARC-CTAVAL20(09:2)   TO DGT0101O                      01559014
+            MOVE VARC-CTAVAL20(11:2)   TO PRD0101O                      01560014
+            MOVE VARC-CTAVAL20(20:1)   TO DG20101O                      01561014
+      *                                                                 01562014
+      * DE ESTE ACCESO OBTENDREMOS SOLO EL NOMBRE DEL TITULAR           01563014
       *                                                                 01564014
-      *    MOVE VARC-CLABONO          TO CAT0101O                       01565014
-           MOVE VARC-FILLER           TO VLWCCTA0                       01566014
+           PERFORM BUSCAR-NOMBRE                                        01565014
+              THRU BUSCAR-NOMBRE-FIN                                    01566014
       *                                                                 01567014
-           IF W-CCC-ABO NOT = 0                                         01568014
-             MOVE W-CCC-ABO          TO NC20101O                        01569014
-             PERFORM OBTENER-MONEDA2-CONSULTA                           01570014
-                THRU OBTENER-MONEDA2-CONSULTA-FIN                       01571014
-           END-IF                                                       01572014
-      *                                                                 01573014
-           MOVE VARC-SUCURS           TO W-SUCVAL                       01574014
-           MOVE W-SUCVAL              TO SUC0101O                       01575014
-           PERFORM VALIDAR-CENTRO                                       01576014
-              THRU VALIDAR-CENTRO-FIN                                   01577014
-                                                                        01578014
-      *200503172-INI                                                    01579014
-           MOVE VARC-CODSUS   TO CIN0101O                               01580014
-           MOVE SPACES        TO NCU0101O                               01581014
-           IF VARC-VALEXTRJ   = 'B'                                     01582014
-              PERFORM 2233-SELECT-CUST-INTER                            01583014
-                 THRU 2233-SELECT-CUST-INTER-FIN                        01584014
-      *200512055-INI                                                    01585014
-           ELSE                                                         01586014
-              MOVE SPACES     TO CIN0101O                               01587014
-JPC@6         IF VARC-CENTAD   = 0312                                   01588014
-JPC@6            MOVE VARC-CODSUS   TO CIN0101O                         01589014
-JPC@6         END-IF                                                    01590014
-      *200512055-FIN                                                    01591014
-           END-IF.                                                      01592014
-      *200503172-FIN                                                    01593014
-                                                                        01594014
-      *                                                                 01595014
-           MOVE VARC-MONEDA           TO MDA0101O                       01596014
-           INITIALIZE                    TCWC1200                       01597014
-           MOVE MDA0101I              TO W120-CDDIVISS                  01598014
-           IF MDA0101I NOT = SPACES                                     01599014
-              PERFORM OBTENER-MONEDA                                    01600014
-                 THRU OBTENER-MONEDA-FIN                                01601014
-           END-IF                                                       01602014
-                                                                        01603014
-           MOVE VARC-TEXTO            TO IDI0101O                       01604014
-      *                                                                 01605014
-      *    MOVE VARC-NUMDOM           TO DCO0101-N                      01606014
-      *    MOVE DCO0101-N             TO DCO0101O                       01607014
-                                                                        01608014
-      * MODIFICADO DAVID 10-11-1998*                                    01609014
-      **************************************************************    01610014
-      ***********************RUTINA DE DOMICILIOS*******************    01611014
-      **************************************************************    01612014
-           INITIALIZE                            PEWC5100               01613014
-      *                                                                 01614014
-           MOVE END0101I                      TO W510-PECENTID          01615014
-           MOVE CEN0101I                      TO W510-OFIAPE            01616014
-      *    MOVE TIT0101I                      TO W510-NUMCLIEN          01617014
-           MOVE PRD0101I                      TO W510-CODISER           01618014
-           MOVE CTA0101I                      TO W510-NUMECTA(1:7)      01619014
-           MOVE DG20101I                      TO W510-NUMECTA(8:1)      01620014
-                                                                        01621014
-           EXEC CICS                                                    01622014
-                LINK PROGRAM  (PE2C5100)                                01623014
-                     COMMAREA (PEWC5100)                                01624014
-           END-EXEC.                                                    01625014
-      *                                                                 01626014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01627014
-              MOVE 'ERROR EN PE2C5100'  TO ABC-REFERENCIA               01628014
-              MOVE 'PE2C5100'           TO ABC-OBJETO-ERROR             01629014
-              PERFORM 999-ABEND-CICS                                    01630014
-           END-IF.                                                      01631014
-                                                                        01632014
-           EVALUATE W510-PECRETOR                                       01633014
-               WHEN ZEROS                                               01634014
-                    MOVE W510-NUMDOMIC        TO DCO0101O               01635014
-                    MOVE W510-NUMDOMIC        TO VARC-NUMDOM            01636014
-               WHEN 10                                                  01637014
-                    MOVE 'XXX'                TO DCO0101O               01638014
-               WHEN 99                                                  01639014
-                    INITIALIZE   QGECABC                                01640014
-                    MOVE 'LINK PE2C5100'      TO ABC-REFERENCIA         01641014
-                    MOVE W510-TABLENAME       TO ABC-OBJETO-ERROR       01642014
-                    PERFORM 999-ABEND-DB2                               01643014
-               WHEN OTHER                                               01644014
-                    MOVE 'AAA'                TO DCO0101O               01645014
-           END-EVALUATE.                                                01646014
-      *                                                                 01647014
-           MOVE VARC-RUT              TO CSU0101O                       01648014
-           MOVE VARC-INDSAB           TO ODI0101O                       01649014
-      *                                                                 01650014
-           MOVE VARC-PAIS(1:3)        TO PAI0101O                       01651014
-      *MODIFICACION TEMPORAL-23-03-1999-CAMBIAR RAPIDO                  01652014
-      *    MOVE VARC-TARIFACUS        TO W-TARIFA                       01653014
-      *    MOVE W-TARIFA              TO TAF0101O                       01654014
-           MOVE VARC-INVERSOR         TO W-TARIFA                       01655014
-           MOVE W-TARIFA              TO TAF0101O                       01656014
-      *                                                                 01657014
-           MOVE VARC-SWIFT-TELEX      TO SOT0101O                       01658014
-      *                                                                 01659014
-           MOVE VARC-CLTELEX          TO CLTELEX-AUX                    01660014
-      *                                                                 01661014
-           MOVE VARC-TELEX-2          TO TELEX2-AUX                     01662014
-      *                                                                 01663014
-           MOVE CLA-TELEX-AUX         TO TEL0101O                       01664014
-      *                                                                 01665014
-           MOVE VARC-EXEN1            TO CVE0101O                       01666014
-           MOVE VARC-MAX-CVE-1        TO MCV0101O                       01667014
-      *                                                                 01668014
-           MOVE VARC-EXEN9            TO PAJ0101O                       01669014
-           MOVE VARC-MAX-PAJ-9        TO MPJ0101O                       01670014
-      *                                                                 01671014
-           MOVE VARC-EXEN5            TO DCU0101O                       01672014
-           MOVE VARC-MAX-DCU-5        TO MDC0101O                       01673014
+      * EL INDICADOR DE PERSONAL/MAYOR DESAPARECE                       01568014
+      *                                                                 01569014
+      *    MOVE VARC-CLACARGO         TO CCT0101O                       01570014
+           MOVE VARC-FILLER           TO VLWCCTA0                       01571014
+      *                                                                 01572014
+           IF W-CCC-CAR NOT = 0                                         01573014
+             MOVE W-CCC-CAR           TO NCC0101O                       01574014
+             PERFORM OBTENER-MONEDA1-CONSULTA                           01575014
+                THRU OBTENER-MONEDA1-CONSULTA-FIN                       01576014
+           END-IF                                                       01577014
+      *                                                                 01578014
+      * EL INDICADOR DE PERSONAL/MAYOR DESAPARECE                       01579014
+      *                                                                 01580014
+      *                                                                 01581014
+      *    MOVE VARC-CLABONO          TO CAT0101O                       01582014
+           MOVE VARC-FILLER           TO VLWCCTA0                       01583014
+      *                                                                 01584014
+           IF W-CCC-ABO NOT = 0                                         01585014
+             MOVE W-CCC-ABO          TO NC20101O                        01586014
+             PERFORM OBTENER-MONEDA2-CONSULTA                           01587014
+                THRU OBTENER-MONEDA2-CONSULTA-FIN                       01588014
+           END-IF                                                       01589014
+      *                                                                 01590014
+           MOVE VARC-SUCURS           TO W-SUCVAL                       01591014
+           MOVE W-SUCVAL              TO SUC0101O                       01592014
+           PERFORM VALIDAR-CENTRO                                       01593014
+              THRU VALIDAR-CENTRO-FIN                                   01594014
+                                                                        01595014
+      *200503172-INI                                                    01596014
+           MOVE VARC-CODSUS   TO CIN0101O                               01597014
+           MOVE SPACES        TO NCU0101O                               01598014
+           IF VARC-VALEXTRJ   = 'B'                                     01599014
+              PERFORM 2233-SELECT-CUST-INTER                            01600014
+                 THRU 2233-SELECT-CUST-INTER-FIN                        01601014
+      *200512055-INI                                                    01602014
+           ELSE                                                         01603014
+              MOVE SPACES     TO CIN0101O                               01604014
+JPC@6         IF VARC-CENTAD   = 0312                                   01605014
+JPC@6            MOVE VARC-CODSUS   TO CIN0101O                         01606014
+JPC@6         END-IF                                                    01607014
+      *200512055-FIN                                                    01608014
+           END-IF.                                                      01609014
+      *200503172-FIN                                                    01610014
+                                                                        01611014
+      *                                                                 01612014
+           MOVE VARC-MONEDA           TO MDA0101O                       01613014
+           INITIALIZE                    TCWC1200                       01614014
+           MOVE MDA0101I              TO W120-CDDIVISS                  01615014
+           IF MDA0101I NOT = SPACES                                     01616014
+              PERFORM OBTENER-MONEDA                                    01617014
+                 THRU OBTENER-MONEDA-FIN                                01618014
+           END-IF                                                       01619014
+                                                                        01620014
+           MOVE VARC-TEXTO            TO IDI0101O                       01621014
+      *                                                                 01622014
+      *    MOVE VARC-NUMDOM           TO DCO0101-N                      01623014
+      *    MOVE DCO0101-N             TO DCO0101O                       01624014
+                                                                        01625014
+      * MODIFICADO DAVID 10-11-1998*                                    01626014
+      **************************************************************    01627014
+      ***********************RUTINA DE DOMICILIOS*******************    01628014
+      **************************************************************    01629014
+           INITIALIZE                            PEWC5100               01630014
+      *                                                                 01631014
+           MOVE END0101I                      TO W510-PECENTID          01632014
+           MOVE CEN0101I                      TO W510-OFIAPE            01633014
+      *    MOVE TIT0101I                      TO W510-NUMCLIEN          01634014
+           MOVE PRD0101I                      TO W510-CODISER           01635014
+           MOVE CTA0101I                      TO W510-NUMECTA(1:7)      01636014
+           MOVE DG20101I                      TO W510-NUMECTA(8:1)      01637014
+                                                                        01638014
+           EXEC CICS                                                    01639014
+                LINK PROGRAM  (PE2C5100)                                01640014
+                     COMMAREA (PEWC5100)                                01641014
+           END-EXEC.                                                    01642014
+      *                                                                 01643014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01644014
+              MOVE 'ERROR EN PE2C5100'  TO ABC-REFERENCIA               01645014
+              MOVE 'PE2C5100'           TO ABC-OBJETO-ERROR             01646014
+              PERFORM 999-ABEND-CICS                                    01647014
+           END-IF.                                                      01648014
+                                                                        01649014
+           EVALUATE W510-PECRETOR                                       01650014
+               WHEN ZEROS                                               01651014
+                    MOVE W510-NUMDOMIC        TO DCO0101O               01652014
+                    MOVE W510-NUMDOMIC        TO VARC-NUMDOM            01653014
+               WHEN 10                                                  01654014
+                    MOVE 'XXX'                TO DCO0101O               01655014
+               WHEN 99                                                  01656014
+                    INITIALIZE   QGECABC                                01657014
+                    MOVE 'LINK PE2C5100'      TO ABC-REFERENCIA         01658014
+                    MOVE W510-TABLENAME       TO ABC-OBJETO-ERROR       01659014
+                    PERFORM 999-ABEND-DB2                               01660014
+               WHEN OTHER                                               01661014
+                    MOVE 'AAA'                TO DCO0101O               01662014
+           END-EVALUATE.                                                01663014
+      *                                                                 01664014
+           MOVE VARC-RUT              TO CSU0101O                       01665014
+           MOVE VARC-INDSAB           TO ODI0101O                       01666014
+      *                                                                 01667014
+           MOVE VARC-PAIS(1:3)        TO PAI0101O                       01668014
+      *MODIFICACION TEMPORAL-23-03-1999-CAMBIAR RAPIDO                  01669014
+      *    MOVE VARC-TARIFACUS        TO W-TARIFA                       01670014
+      *    MOVE W-TARIFA              TO TAF0101O                       01671014
+           MOVE VARC-INVERSOR         TO W-TARIFA                       01672014
+           MOVE W-TARIFA              TO TAF0101O                       01673014
       *                                                                 01674014
-           MOVE VARC-EXEN7            TO DIV0101O                       01675014
-           MOVE VARC-MAX-DIV-7        TO MDI0101O                       01676014
-      *                                                                 01677014
-           MOVE VARC-EXEN6            TO SUS0101O                       01678014
-           MOVE VARC-MAX-SUS-6        TO MSU0101O                       01679014
+           MOVE VARC-SWIFT-TELEX      TO SOT0101O                       01675014
+      *                                                                 01676014
+           MOVE VARC-CLTELEX          TO CLTELEX-AUX                    01677014
+      *                                                                 01678014
+           MOVE VARC-TELEX-2          TO TELEX2-AUX                     01679014
       *                                                                 01680014
-           MOVE VARC-EXEN8            TO AMO0101O                       01681014
-           MOVE VARC-MAX-AMO-8        TO MAM0101O                       01682014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         01683014
-      *    IF VARC-EXEN10 = 0                                           01684014
-      *        MOVE 'S'               TO CCO0101O                       01685014
-      *    ELSE                                                         01686014
-      *        MOVE 'N'               TO CCO0101O                       01687014
-      *    END-IF                                                       01688014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         01689014
-      *                                                                 01690014
-           MOVE VARC-VALEXTRJ         TO TCL0101O                       01691014
-      *200712034-INI                                                    01692014
-      *    MOVE VARC-NUMMAN           TO MAN0101O                       01693014
-           MOVE VARC-GRUPO-CTAS       TO MAN0101O                       01694014
-      *200712034-FIN                                                    01695014
-      *200503172-INI                                                    01696014
-           MOVE VARC-FEALTREG         TO W-FECHA-AMD-N                  01697014
-           MOVE W-DD-AMD              TO W-DD-DMA-G                     01698014
-           MOVE W-MM-AMD              TO W-MM-DMA-G                     01699014
-           MOVE W-AA-AMD              TO W-AA-DMA-G                     01700014
-           MOVE W-FECHA-DMA-G         TO ALT0101O                       01701014
-           MOVE VARC-HORULMOD         TO HUM0101O                       01702014
-           MOVE VARC-USUARIO          TO USU0101O                       01703014
-      *200503172-FIN                                                    01704014
-      *                                                                 01705014
-           MOVE VARC-FEULMOD          TO W-FECHA-AMD-N                  01706014
-           MOVE W-DD-AMD              TO W-DD-DMA-G                     01707014
-           MOVE W-MM-AMD              TO W-MM-DMA-G                     01708014
-           MOVE W-AA-AMD              TO W-AA-DMA-G                     01709014
-           MOVE W-FECHA-DMA-G         TO FUA0101O                       01710014
-      *                                                                 01711014
-           MOVE CTA0101I              TO CTA0101-COMM                   01712014
-           MOVE SUC0101I              TO SUC0101-COMM                   01713014
-           MOVE NCC0101I              TO NCC0101-COMM                   01714014
-           MOVE NC20101I              TO NC20101-COMM                   01715014
-           MOVE ENT0101I              TO ENT0101-COMM                   01716014
-           MOVE TIT0101I              TO TIT0101-COMM                   01717014
-      *                                                                 01718014
-           MOVE 'VLA0006'             TO CAA-COD-AVISO1                 01719014
-      *                                                                 01720014
-           IF WA-COD-ERROR NOT = SPACES                                 01721014
-              MOVE WA-COD-ERROR       TO CAA-COD-ERROR                  01722014
-              PERFORM 3-FINAL                                           01723014
-           END-IF                                                       01724014
-      *                                                                 01725014
-           IF VARC-SITUAC = 'B' OR 'U' OR 'X'                           01726014
-              MOVE 'I'                TO MSB-COMM                       01727014
-           ELSE                                                         01728014
-              MOVE SPACES             TO MSB-COMM                       01729014
-           END-IF                                                       01730014
-      *                                                                 01731014
-JPC@2 *    CONSULTA CAMPAÑAS                                            01732014
-JPC@2      INITIALIZE                     W-SMWCNIN0.                   01733014
-JPC@2      MOVE 'C'                   TO  NIN0-OPCION.                  01734014
-JPC@2      MOVE 'VL00'                TO  NIN0-APLICACION.              01735014
-JPC@2      MOVE VARC-CTAVAL20 (01:08) TO  NIN0-CONTRATO (01:08).        01736014
-JPC@2      MOVE VARC-CTAVAL20 (11:10) TO  NIN0-CONTRATO (09:10).        01737014
-JPC@2 *                                                                 01738014
-JPC@2      EXEC CICS                                                    01739014
-JPC@2        LINK PROGRAM  (SM7CNIN0)                                   01740014
-JPC@2             COMMAREA (SMWCNIN0)                                   01741014
-JPC@2      END-EXEC                                                     01742014
-JPC@2 *                                                                 01743014
-JPC@2      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01744014
-JPC@2         MOVE 'ERROR EN SMWCNIN0'  TO ABC-REFERENCIA               01745014
-JPC@2         MOVE 'SM7CNIN0'           TO ABC-OBJETO-ERROR             01746014
-JPC@2         PERFORM 999-ABEND-CICS                                    01747014
-JPC@2      END-IF                                                       01748014
-JPC@2 *                                                                 01749014
-JPC@2      EVALUATE NIN0-CODRETORN                                      01750014
-JPC@2          WHEN '00'                                                01751014
-JPC@2               CONTINUE                                            01752014
-JPC@2          WHEN '98'                                                01753014
-JPC@2          WHEN '99'                                                01754014
-JPC@2               MOVE -1               TO GVT0101L                   01755014
-JPC@2               MOVE NIN0-COD-ERROR   TO CAA-COD-ERROR              01756014
-JPC@2               MOVE NIN0-VAR1-ERROR  TO CAA-VAR1-ERROR             01757014
-JPC@2               MOVE NIN0-VAR2-ERROR  TO CAA-VAR2-ERROR             01758014
-JPC@2               PERFORM 3-FINAL                                     01759014
-JPC@2          WHEN OTHER                                               01760014
-JPC@2               INITIALIZE               W-SMWCNIN0                 01761014
-JPC@2      END-EVALUATE.                                                01762014
-JPC@2 *                                                                 01763014
-JPC@2      MOVE NIN0-GEST-VTA         TO GVT0101O GVT0101-COMM          01764014
-JPC@2      MOVE NIN0-CANAL-VTA        TO CAV0101O CAV0101-COMM          01765014
-JPC@2      MOVE NIN0-SUBCANAL-VTA     TO SCV0101O SCV0101-COMM          01766014
-JPC@2      MOVE NIN0-CODCAMP          TO CAM0101O CAM0101-COMM          01767014
-JPC@2 *                                                                 01768014
-      *200306088-INI                                                    01769014
-           MOVE MSB-COMM              TO SITUACI-COMM                   01770014
-      *200306088-FIN                                                    01771014
-           MOVE 'C'                   TO OPT-COMM                       01772014
-           MOVE -1                    TO CTA0101L.                      01773014
-      *                                                                 01774014
-      * YA NOS HEMOS GUARDADO PREVIAMENTE EN COMMAREA LOS DATOS CLAVE   01775014
-      *                                                                 01776014
-       21-CONSULTA-FIN.    EXIT.                                        01777014
-      *                                                                 01778014
-       OBTENER-MONEDA1.                                                 01779014
-      *                                                                 01780014
-      * OBTENEMOS LA MONEDA DE LA CTA DE CARGO Y LA OFICINA             01781014
-      * PROPIETARIA CON SU DESCRIPCION                                  01782014
-      *                                                                 01783014
-           INITIALIZE                          W-BGECMDC                01784014
-           MOVE NCC0101I(1:4)                 TO MDC-ENTIDAD            01785014
-           MOVE NCC0101I(5:4)                 TO MDC-CENTRO-ALTA.       01786014
-           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       01787014
-           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       01788014
-      *                                                                 01789014
-           EXEC CICS                                                    01790014
-             LINK PROGRAM  (BG2CMDC0)                                   01791014
-                  COMMAREA (BGECMDC)                                    01792014
-           END-EXEC                                                     01793014
-      *                                                                 01794014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01795014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               01796014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             01797014
-              PERFORM 999-ABEND-CICS                                    01798014
-           END-IF                                                       01799014
+           MOVE CLA-TELEX-AUX         TO TEL0101O                       01681014
+      *                                                                 01682014
+           MOVE VARC-EXEN1            TO CVE0101O                       01683014
+           MOVE VARC-MAX-CVE-1        TO MCV0101O                       01684014
+      *                                                                 01685014
+           MOVE VARC-EXEN9            TO PAJ0101O                       01686014
+           MOVE VARC-MAX-PAJ-9        TO MPJ0101O                       01687014
+      *                                                                 01688014
+           MOVE VARC-EXEN5            TO DCU0101O                       01689014
+           MOVE VARC-MAX-DCU-5        TO MDC0101O                       01690014
+      *                                                                 01691014
+           MOVE VARC-EXEN7            TO DIV0101O                       01692014
+           MOVE VARC-MAX-DIV-7        TO MDI0101O                       01693014
+      *                                                                 01694014
+           MOVE VARC-EXEN6            TO SUS0101O                       01695014
+           MOVE VARC-MAX-SUS-6        TO MSU0101O                       01696014
+      *                                                                 01697014
+           MOVE VARC-EXEN8            TO AMO0101O                       01698014
+           MOVE VARC-MAX-AMO-8        TO MAM0101O                       01699014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         01700014
+      *    IF VARC-EXEN10 = 0                                           01701014
+      *        MOVE 'S'               TO CCO0101O                       01702014
+      *    ELSE                                                         01703014
+      *        MOVE 'N'               TO CCO0101O                       01704014
+      *    END-IF                                                       01705014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         01706014
+      *                                                                 01707014
+           MOVE VARC-VALEXTRJ         TO TCL0101O                       01708014
+      *200712034-INI                                                    01709014
+      *    MOVE VARC-NUMMAN           TO MAN0101O                       01710014
+           MOVE VARC-GRUPO-CTAS       TO MAN0101O                       01711014
+      *200712034-FIN                                                    01712014
+      *200503172-INI                                                    01713014
+           MOVE VARC-FEALTREG         TO W-FECHA-AMD-N                  01714014
+           MOVE W-DD-AMD              TO W-DD-DMA-G                     01715014
+           MOVE W-MM-AMD              TO W-MM-DMA-G                     01716014
+           MOVE W-AA-AMD              TO W-AA-DMA-G                     01717014
+           MOVE W-FECHA-DMA-G         TO ALT0101O                       01718014
+           MOVE VARC-HORULMOD         TO HUM0101O                       01719014
+           MOVE VARC-USUARIO          TO USU0101O                       01720014
+      *200503172-FIN                                                    01721014
+      *                                                                 01722014
+           MOVE VARC-FEULMOD          TO W-FECHA-AMD-N                  01723014
+           MOVE W-DD-AMD              TO W-DD-DMA-G                     01724014
+           MOVE W-MM-AMD              TO W-MM-DMA-G                     01725014
+           MOVE W-AA-AMD              TO W-AA-DMA-G                     01726014
+           MOVE W-FECHA-DMA-G         TO FUA0101O                       01727014
+      *                                                                 01728014
+           MOVE CTA0101I              TO CTA0101-COMM                   01729014
+           MOVE SUC0101I              TO SUC0101-COMM                   01730014
+           MOVE NCC0101I              TO NCC0101-COMM                   01731014
+           MOVE NC20101I              TO NC20101-COMM                   01732014
+           MOVE ENT0101I              TO ENT0101-COMM                   01733014
+           MOVE TIT0101I              TO TIT0101-COMM                   01734014
+      *                                                                 01735014
+           MOVE 'VLA0006'             TO CAA-COD-AVISO1                 01736014
+      *                                                                 01737014
+           IF WA-COD-ERROR NOT = SPACES                                 01738014
+              MOVE WA-COD-ERROR       TO CAA-COD-ERROR                  01739014
+              PERFORM 3-FINAL                                           01740014
+           END-IF                                                       01741014
+      *                                                                 01742014
+           IF VARC-SITUAC = 'B' OR 'U' OR 'X'                           01743014
+              MOVE 'I'                TO MSB-COMM                       01744014
+           ELSE                                                         01745014
+              MOVE SPACES             TO MSB-COMM                       01746014
+           END-IF                                                       01747014
+      *                                                                 01748014
+JPC@2 *    CONSULTA CAMPAÑAS                                            01749014
+JPC@2      INITIALIZE                     W-SMWCNIN0.                   01750014
+JPC@2      MOVE 'C'                   TO  NIN0-OPCION.                  01751014
+JPC@2      MOVE 'VL00'                TO  NIN0-APLICACION.              01752014
+JPC@2      MOVE VARC-CTAVAL20 (01:08) TO  NIN0-CONTRATO (01:08).        01753014
+JPC@2      MOVE VARC-CTAVAL20 (11:10) TO  NIN0-CONTRATO (09:10).        01754014
+JPC@2 *                                                                 01755014
+JPC@2      EXEC CICS                                                    01756014
+JPC@2        LINK PROGRAM  (SM7CNIN0)                                   01757014
+JPC@2             COMMAREA (SMWCNIN0)                                   01758014
+JPC@2      END-EXEC                                                     01759014
+JPC@2 *                                                                 01760014
+JPC@2      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01761014
+JPC@2         MOVE 'ERROR EN SMWCNIN0'  TO ABC-REFERENCIA               01762014
+JPC@2         MOVE 'SM7CNIN0'           TO ABC-OBJETO-ERROR             01763014
+JPC@2         PERFORM 999-ABEND-CICS                                    01764014
+JPC@2      END-IF                                                       01765014
+JPC@2 *                                                                 01766014
+JPC@2      EVALUATE NIN0-CODRETORN                                      01767014
+JPC@2          WHEN '00'                                                01768014
+JPC@2               CONTINUE                                            01769014
+JPC@2          WHEN '98'                                                01770014
+JPC@2          WHEN '99'                                                01771014
+JPC@2               MOVE -1               TO GVT0101L                   01772014
+JPC@2               MOVE NIN0-COD-ERROR   TO CAA-COD-ERROR              01773014
+JPC@2               MOVE NIN0-VAR1-ERROR  TO CAA-VAR1-ERROR             01774014
+JPC@2               MOVE NIN0-VAR2-ERROR  TO CAA-VAR2-ERROR             01775014
+JPC@2               PERFORM 3-FINAL                                     01776014
+JPC@2          WHEN OTHER                                               01777014
+JPC@2               INITIALIZE               W-SMWCNIN0                 01778014
+JPC@2      END-EVALUATE.                                                01779014
+JPC@2 *                                                                 01780014
+JPC@2      MOVE NIN0-GEST-VTA         TO GVT0101O GVT0101-COMM          01781014
+JPC@2      MOVE NIN0-CANAL-VTA        TO CAV0101O CAV0101-COMM          01782014
+JPC@2      MOVE NIN0-SUBCANAL-VTA     TO SCV0101O SCV0101-COMM          01783014
+JPC@2      MOVE NIN0-CODCAMP          TO CAM0101O CAM0101-COMM          01784014
+JPC@2 *                                                                 01785014
+      *200306088-INI                                                    01786014
+           MOVE MSB-COMM              TO SITUACI-COMM                   01787014
+      *200306088-FIN                                                    01788014
+           MOVE 'C'                   TO OPT-COMM                       01789014
+           MOVE -1                    TO CTA0101L.                      01790014
+      *                                                                 01791014
+      * YA NOS HEMOS GUARDADO PREVIAMENTE EN COMMAREA LOS DATOS CLAVE   01792014
+      *                                                                 01793014
+       21-CONSULTA-FIN.    EXIT.                                        01794014
+      *                                                                 01795014
+       OBTENER-MONEDA1.                                                 01796014
+      *                                                                 01797014
+      * OBTENEMOS LA MONEDA DE LA CTA DE CARGO Y LA OFICINA             01798014
+      * PROPIETARIA CON SU DESCRIPCION                                  01799014
       *                                                                 01800014
-           EVALUATE MDC-CODERR                                          01801014
-               WHEN SPACES                                              01802014
-JIPC  *             IF MDC-INDESTA = 'A' OR 'R' OR 'P'                  01803014
-                    IF MDC-INDESTA = 'A'                                01804014
-                       MOVE MDC-CDDIVIS         TO MON0101O             01805014
-                                                   W-MONEDA-CAR         01806014
-JPC@4 *                MOVE MDC-CENTRO-CONTAB   TO OFI-PRO              01807014
-JPC@4                  IF CAA-CENTRO-CONT NOT = '0567'                  01808014
-JPC@4                     IF MSB-COMM = 'M'                             01809014
-JPC@4                        MOVE SUC0101I             TO OFI-PRO       01810014
-JPC@4                     ELSE                                          01811014
-JPC@4                        IF ENT0101I = '0069' OR '2010'             01812014
-JPC@4                           MOVE CAA-CENTRO-CONT   TO OFI-PRO       01813014
-JPC@4                        ELSE                                       01814014
-JPC@4                           MOVE MDC-CENTRO-CONTAB TO OFI-PRO       01815014
-JPC@4                        END-IF                                     01816014
-JPC@4                     END-IF                                        01817014
-JPC@4                  ELSE                                             01818014
-JPC@4                     MOVE SUC0101I                TO OFI-PRO       01819014
-JPC@4                  END-IF                                           01820014
-                    ELSE                                                01821014
+           INITIALIZE                          W-BGECMDC                01801014
+           MOVE NCC0101I(1:4)                 TO MDC-ENTIDAD            01802014
+           MOVE NCC0101I(5:4)                 TO MDC-CENTRO-ALTA.       01803014
+           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       01804014
+           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       01805014
+      *                                                                 01806014
+           EXEC CICS                                                    01807014
+             LINK PROGRAM  (BG2CMDC0)                                   01808014
+                  COMMAREA (BGECMDC)                                    01809014
+           END-EXEC                                                     01810014
+      *                                                                 01811014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01812014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               01813014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             01814014
+              PERFORM 999-ABEND-CICS                                    01815014
+           END-IF                                                       01816014
+      *                                                                 01817014
+           EVALUATE MDC-CODERR                                          01818014
+               WHEN SPACES                                              01819014
+JIPC  *             IF MDC-INDESTA = 'A' OR 'R' OR 'P'                  01820014
+                    IF MDC-INDESTA = 'A'                                01821014
                        MOVE MDC-CDDIVIS         TO MON0101O             01822014
-                       MOVE -1                  TO NCC0101L             01823014
-                       MOVE 'VLE1101'           TO CAA-COD-ERROR        01824014
-                       PERFORM 3-FINAL                                  01825014
-                    END-IF                                              01826014
-               WHEN OTHER                                               01827014
-                    MOVE -1                     TO NCC0101L             01828014
-                    MOVE MDC-CODERR             TO CAA-COD-ERROR        01829014
-                    PERFORM 3-FINAL                                     01830014
-           END-EVALUATE.                                                01831014
-      *                                                                 01832014
-      *A2008-I. 10-08-99. OFICINA PROPIETARIA LA DE LA CTA DE CARGO     01833014
-           MOVE OFI-PRO             TO SUC0101O.                        01834014
-      *    MOVE CEN0101I            TO SUC0101O.                        01835014
-      *A2008-F. 10-08-99. OFICINA PROPIETARIA LA DE LA CTA DE CARGO     01836014
-      *                                                                 01837014
-           PERFORM DESCRIPCION-OFICINA                                  01838014
-              THRU DESCRIPCION-OFICINA-FIN.                             01839014
-      *                                                                 01840014
-       OBTENER-MONEDA1-FIN. EXIT.                                       01841014
-      *                                                                 01842014
-       OBTENER-MONEDA1-CONSULTA.                                        01843014
-      *                                                                 01844014
-      * OBTENEMOS LA MONEDA DE LA CTA DE CARGO Y LA OFICINA             01845014
-      * PROPIETARIA CON SU DESCRIPCION                                  01846014
-      *                                                                 01847014
-           INITIALIZE                            W-BGECMDC              01848014
-           MOVE NCC0101I(01:04)               TO MDC-ENTIDAD            01849014
-           MOVE NCC0101I(05:04)               TO MDC-CENTRO-ALTA.       01850014
-           MOVE NCC0101I(11:02)               TO MDC-CUENTA(1:2).       01851014
-           MOVE NCC0101I(13:08)               TO MDC-CUENTA(3:8).       01852014
-      *                                                                 01853014
-           EXEC CICS                                                    01854014
-             LINK PROGRAM (BG2CMDC0)                                    01855014
-                 COMMAREA (BGECMDC)                                     01856014
-           END-EXEC                                                     01857014
-      *                                                                 01858014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01859014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               01860014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             01861014
-              PERFORM 999-ABEND-CICS                                    01862014
-           END-IF                                                       01863014
+                                                   W-MONEDA-CAR         01823014
+JPC@4 *                MOVE MDC-CENTRO-CONTAB   TO OFI-PRO              01824014
+JPC@4                  IF CAA-CENTRO-CONT NOT = '0567'                  01825014
+JPC@4                     IF MSB-COMM = 'M'                             01826014
+JPC@4                        MOVE SUC0101I             TO OFI-PRO       01827014
+JPC@4                     ELSE                                          01828014
+JPC@4                        IF ENT0101I = '0069' OR '2010'             01829014
+JPC@4                           MOVE CAA-CENTRO-CONT   TO OFI-PRO       01830014
+JPC@4                        ELSE                                       01831014
+JPC@4                           MOVE MDC-CENTRO-CONTAB TO OFI-PRO       01832014
+JPC@4                        END-IF                                     01833014
+JPC@4                     END-IF                                        01834014
+JPC@4                  ELSE                                             01835014
+JPC@4                     MOVE SUC0101I                TO OFI-PRO       01836014
+JPC@4                  END-IF                                           01837014
+                    ELSE                                                01838014
+                       MOVE MDC-CDDIVIS         TO MON0101O             01839014
+                       MOVE -1                  TO NCC0101L             01840014
+                       MOVE 'VLE1101'           TO CAA-COD-ERROR        01841014
+                       PERFORM 3-FINAL                                  01842014
+                    END-IF                                              01843014
+               WHEN OTHER                                               01844014
+                    MOVE -1                     TO NCC0101L             01845014
+                    MOVE MDC-CODERR             TO CAA-COD-ERROR        01846014
+                    PERFORM 3-FINAL                                     01847014
+           END-EVALUATE.                                                01848014
+      *                                                                 01849014
+      *A2008-I. 10-08-99. OFICINA PROPIETARIA LA DE LA CTA DE CARGO     01850014
+           MOVE OFI-PRO             TO SUC0101O.                        01851014
+      *    MOVE CEN0101I            TO SUC0101O.                        01852014
+      *A2008-F. 10-08-99. OFICINA PROPIETARIA LA DE LA CTA DE CARGO     01853014
+      *                                                                 01854014
+           PERFORM DESCRIPCION-OFICINA                                  01855014
+              THRU DESCRIPCION-OFICINA-FIN.                             01856014
+      *                                                                 01857014
+       OBTENER-MONEDA1-FIN. EXIT.                                       01858014
+      *                                                                 01859014
+       OBTENER-MONEDA1-CONSULTA.                                        01860014
+      *                                                                 01861014
+      * OBTENEMOS LA MONEDA DE LA CTA DE CARGO Y LA OFICINA             01862014
+      * PROPIETARIA CON SU DESCRIPCION                                  01863014
       *                                                                 01864014
-           EVALUATE MDC-CODERR                                          01865014
-               WHEN SPACES                                              01866014
-JIPC  *             IF MDC-INDESTA = 'A' OR 'R' OR 'P'                  01867014
-                    IF MDC-INDESTA = 'A'                                01868014
-                       MOVE MDC-CDDIVIS         TO MON0101O             01869014
-                                                   W-MONEDA-CAR         01870014
-JPC@4 *                MOVE MDC-CENTRO-CONTAB   TO OFI-PRO              01871014
-JPC@4                  MOVE VARC-SUCURS         TO OFI-PRO-N            01872014
-      *             ELSE                                                01873014
-      *                MOVE MDC-CDDIVIS         TO MON0101O             01874014
-      *                MOVE -1                  TO NCC0101L             01875014
-      *                MOVE 'VLE1101'           TO CAA-COD-ERROR        01876014
-      *                PERFORM 3-FINAL                                  01877014
-                    END-IF                                              01878014
-JIPC           WHEN 'BGE0002'                                           01879014
- ||   *  NO EXISTE LA CUENTA EN LA BGDTMAE                              01880014
- ||                 MOVE SPACES                 TO MON0101O             01881014
- ||                                                W-MONEDA-CAR         01882014
- ||                 MOVE MDC-CODERR             TO WA-COD-ERROR         01883014
- ||                 MOVE VARC-SUCURS            TO OFI-PRO-N            01884014
-JIPC                MOVE -1                     TO NCC0101L             01885014
-               WHEN OTHER                                               01886014
-                    MOVE -1                     TO NCC0101L             01887014
-                    MOVE MDC-CODERR             TO CAA-COD-ERROR        01888014
-                    PERFORM 3-FINAL                                     01889014
-           END-EVALUATE.                                                01890014
-      *                                                                 01891014
-           MOVE OFI-PRO             TO SUC0101O.                        01892014
-      *                                                                 01893014
-           PERFORM DESCRIPCION-OFICINA                                  01894014
-              THRU DESCRIPCION-OFICINA-FIN.                             01895014
-      *                                                                 01896014
-       OBTENER-MONEDA1-CONSULTA-FIN. EXIT.                              01897014
-      *                                                                 01898014
-      *                                                                 01899014
-       OBTENER-MONEDA2.                                                 01900014
-      *                                                                 01901014
-           INITIALIZE                          W-BGECMDC                01902014
-           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            01903014
-           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       01904014
-           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       01905014
-           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       01906014
-      *                                                                 01907014
-           EXEC CICS                                                    01908014
-             LINK PROGRAM  (BG2CMDC0)                                   01909014
-                  COMMAREA (BGECMDC)                                    01910014
-           END-EXEC                                                     01911014
-      *                                                                 01912014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01913014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               01914014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             01915014
-              PERFORM 999-ABEND-CICS                                    01916014
-           END-IF                                                       01917014
+           INITIALIZE                            W-BGECMDC              01865014
+           MOVE NCC0101I(01:04)               TO MDC-ENTIDAD            01866014
+           MOVE NCC0101I(05:04)               TO MDC-CENTRO-ALTA.       01867014
+           MOVE NCC0101I(11:02)               TO MDC-CUENTA(1:2).       01868014
+           MOVE NCC0101I(13:08)               TO MDC-CUENTA(3:8).       01869014
+      *                                                                 01870014
+           EXEC CICS                                                    01871014
+             LINK PROGRAM (BG2CMDC0)                                    01872014
+                 COMMAREA (BGECMDC)                                     01873014
+           END-EXEC                                                     01874014
+      *                                                                 01875014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01876014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               01877014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             01878014
+              PERFORM 999-ABEND-CICS                                    01879014
+           END-IF                                                       01880014
+      *                                                                 01881014
+           EVALUATE MDC-CODERR                                          01882014
+               WHEN SPACES                                              01883014
+JIPC  *             IF MDC-INDESTA = 'A' OR 'R' OR 'P'                  01884014
+                    IF MDC-INDESTA = 'A'                                01885014
+                       MOVE MDC-CDDIVIS         TO MON0101O             01886014
+                                                   W-MONEDA-CAR         01887014
+JPC@4 *                MOVE MDC-CENTRO-CONTAB   TO OFI-PRO              01888014
+JPC@4                  MOVE VARC-SUCURS         TO OFI-PRO-N            01889014
+      *             ELSE                                                01890014
+      *                MOVE MDC-CDDIVIS         TO MON0101O             01891014
+      *                MOVE -1                  TO NCC0101L             01892014
+      *                MOVE 'VLE1101'           TO CAA-COD-ERROR        01893014
+      *                PERFORM 3-FINAL                                  01894014
+                    END-IF                                              01895014
+JIPC           WHEN 'BGE0002'                                           01896014
+ ||   *  NO EXISTE LA CUENTA EN LA BGDTMAE                              01897014
+ ||                 MOVE SPACES                 TO MON0101O             01898014
+ ||                                                W-MONEDA-CAR         01899014
+ ||                 MOVE MDC-CODERR             TO WA-COD-ERROR         01900014
+ ||                 MOVE VARC-SUCURS            TO OFI-PRO-N            01901014
+JIPC                MOVE -1                     TO NCC0101L             01902014
+               WHEN OTHER                                               01903014
+                    MOVE -1                     TO NCC0101L             01904014
+                    MOVE MDC-CODERR             TO CAA-COD-ERROR        01905014
+                    PERFORM 3-FINAL                                     01906014
+           END-EVALUATE.                                                01907014
+      *                                                                 01908014
+           MOVE OFI-PRO             TO SUC0101O.                        01909014
+      *                                                                 01910014
+           PERFORM DESCRIPCION-OFICINA                                  01911014
+              THRU DESCRIPCION-OFICINA-FIN.                             01912014
+      *                                                                 01913014
+       OBTENER-MONEDA1-CONSULTA-FIN. EXIT.                              01914014
+      *                                                                 01915014
+      *                                                                 01916014
+       OBTENER-MONEDA2.                                                 01917014
       *                                                                 01918014
-           EVALUATE MDC-CODERR                                          01919014
-               WHEN SPACES                                              01920014
-JIPC  *             IF MDC-INDESTA = 'A' OR 'R' OR 'P'                  01921014
-                    IF MDC-INDESTA = 'A'                                01922014
-                       MOVE MDC-CDDIVIS TO MO20101O                     01923014
-                                           W-MONEDA-ABO                 01924014
-                    ELSE                                                01925014
-                       MOVE MDC-CDDIVIS TO MO20101O                     01926014
-                       MOVE -1           TO NC20101L                    01927014
-                       MOVE 'VLE1101'    TO CAA-COD-ERROR               01928014
-                       PERFORM 3-FINAL                                  01929014
-                    END-IF                                              01930014
-               WHEN OTHER                                               01931014
-                    MOVE -1           TO NC20101L                       01932014
-                    MOVE MDC-CODERR   TO CAA-COD-ERROR                  01933014
-                    PERFORM 3-FINAL                                     01934014
-                                                                        01935014
-           END-EVALUATE.                                                01936014
-      *                                                                 01937014
-      *                                                                 01938014
-       OBTENER-MONEDA2-FIN. EXIT.                                       01939014
-      *                                                                 01940014
-       OBTENER-MONEDA2-CONSULTA.                                        01941014
-      *                                                                 01942014
-           INITIALIZE                          W-BGECMDC                01943014
-           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            01944014
-           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       01945014
-           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       01946014
-           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       01947014
-      *                                                                 01948014
-           EXEC CICS                                                    01949014
-             LINK PROGRAM  (BG2CMDC0)                                   01950014
-                  COMMAREA (BGECMDC)                                    01951014
-           END-EXEC                                                     01952014
-      *                                                                 01953014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01954014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               01955014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             01956014
-              PERFORM 999-ABEND-CICS                                    01957014
-           END-IF                                                       01958014
+           INITIALIZE                          W-BGECMDC                01919014
+           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            01920014
+           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       01921014
+           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       01922014
+           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       01923014
+      *                                                                 01924014
+           EXEC CICS                                                    01925014
+             LINK PROGRAM  (BG2CMDC0)                                   01926014
+                  COMMAREA (BGECMDC)                                    01927014
+           END-EXEC                                                     01928014
+      *                                                                 01929014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01930014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               01931014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             01932014
+              PERFORM 999-ABEND-CICS                                    01933014
+           END-IF                                                       01934014
+      *                                                                 01935014
+           EVALUATE MDC-CODERR                                          01936014
+               WHEN SPACES                                              01937014
+JIPC  *             IF MDC-INDESTA = 'A' OR 'R' OR 'P'                  01938014
+                    IF MDC-INDESTA = 'A'                                01939014
+                       MOVE MDC-CDDIVIS TO MO20101O                     01940014
+                                           W-MONEDA-ABO                 01941014
+                    ELSE                                                01942014
+                       MOVE MDC-CDDIVIS TO MO20101O                     01943014
+                       MOVE -1           TO NC20101L                    01944014
+                       MOVE 'VLE1101'    TO CAA-COD-ERROR               01945014
+                       PERFORM 3-FINAL                                  01946014
+                    END-IF                                              01947014
+               WHEN OTHER                                               01948014
+                    MOVE -1           TO NC20101L                       01949014
+                    MOVE MDC-CODERR   TO CAA-COD-ERROR                  01950014
+                    PERFORM 3-FINAL                                     01951014
+                                                                        01952014
+           END-EVALUATE.                                                01953014
+      *                                                                 01954014
+      *                                                                 01955014
+       OBTENER-MONEDA2-FIN. EXIT.                                       01956014
+      *                                                                 01957014
+       OBTENER-MONEDA2-CONSULTA.                                        01958014
       *                                                                 01959014
-           EVALUATE MDC-CODERR                                          01960014
-               WHEN SPACES                                              01961014
-JIPC  *             IF MDC-INDESTA = 'A' OR 'R' OR 'P'                  01962014
-                    IF MDC-INDESTA = 'A'                                01963014
-                       MOVE MDC-CDDIVIS  TO MO20101O                    01964014
-                                            W-MONEDA-ABO                01965014
-      *             ELSE                                                01966014
-      *                MOVE MDC-CDDIVIS  TO MO20101O                    01967014
-      *                MOVE -1           TO NC20101L                    01968014
-      *                MOVE 'VLE1101'    TO CAA-COD-ERROR               01969014
-      *                PERFORM 3-FINAL                                  01970014
-                    END-IF                                              01971014
-JIPC           WHEN 'BGE0002'                                           01972014
- ||   *  NO EXISTE LA CUENTA EN LA BGDTMAE                              01973014
- ||                 MOVE SPACES                 TO MO20101O             01974014
- ||                                                W-MONEDA-ABO         01975014
- ||                 MOVE MDC-CODERR             TO WA-COD-ERROR         01976014
-JIPC                MOVE -1                     TO NC20101L             01977014
-               WHEN OTHER                                               01978014
-                    MOVE -1                TO NC20101L                  01979014
-                    MOVE MDC-CODERR        TO CAA-COD-ERROR             01980014
-                    PERFORM 3-FINAL                                     01981014
-           END-EVALUATE.                                                01982014
-      *                                                                 01983014
-       OBTENER-MONEDA2-CONSULTA-FIN. EXIT.                              01984014
-      *                                                                 01985014
-       22-ALTA.                                                         01986014
-      *                                                                 01987014
-           INITIALIZE DCLVLDTARC                                        01988014
-                                                                        01989014
-           IF CTA0101I  = SPACES                                        01990014
-              MOVE SPACES TO  END0101O                                  01991014
-                              CEN0101O                                  01992014
-                              DGT0101O                                  01993014
-                              PRD0101O                                  01994014
-                              DG20101O                                  01995014
-JPC@4         IF CAA-CENTRO-CONT NOT = '0567'                           01996014
-JPC@4            MOVE SPACES      TO  SUC0101O                          01997014
-JPC@4         END-IF                                                    01998014
-                                                                        01999014
-EZS@1         INITIALIZE               REG-PEWC4140                     02000014
-  |           MOVE '2'                 TO W4140-CASO                    02001014
-  |           MOVE TIT0101I            TO W4140-NUMCLIEN                02002014
-  |           MOVE '403'               TO W4140-CODINRE-I               02003014
-  |   *                                                                 02004014
-  |           EXEC CICS                                                 02005014
-  |             LINK PROGRAM (PE7C4140)                                 02006014
-  |                  COMMAREA (REG-PEWC4140)                            02007014
-  |           END-EXEC                                                  02008014
-  |   *                                                                 02009014
-  |           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      02010014
-  |              MOVE 'ERROR EN PE7C4140'  TO ABC-REFERENCIA            02011014
-  |              MOVE 'PE7C4140'           TO ABC-OBJETO-ERROR          02012014
-  |              PERFORM 999-ABEND-CICS                                 02013014
-  |           END-IF                                                    02014014
-  |   *                                                                 02015014
-  |           EVALUATE W4140-PCRETOR                                    02016014
-  |              WHEN '00'                                              02017014
-  |                   MOVE 'VLE3006' TO CAA-COD-ERROR                   02018014
-  |                   MOVE W4140-CODINRE-I TO CAA-VAR1-ERROR            02019014
-  |                   MOVE -1        TO TIT0101L                        02020014
-  |                   PERFORM 3-FINAL                                   02021014
-  |              WHEN '50'                                              02022014
-  |                   CONTINUE                                          02023014
-  |              WHEN '10'                                              02024014
-  |              WHEN '20'                                              02025014
-  |              WHEN '40'                                              02026014
-  |                 MOVE -1                TO TIT0101L                  02027014
-  |                 MOVE 'VLE2169'              TO CAA-COD-ERROR        02028014
-  |                 MOVE 'ERROR RUT-PE7C4140 '  TO CAA-VAR1-ERROR       02029014
-  |                 MOVE W4140-PCRETOR          TO CAA-VAR2-ERROR       02030014
-  |              WHEN '99'                                              02031014
-  |                   INITIALIZE   QGECABC                              02032014
-  |                   MOVE 'LINK PE7C4140'  TO ABC-REFERENCIA           02033014
-  |                   MOVE W4140-SQLCODE    TO ABC-OBJETO-ERROR         02034014
-  |                   PERFORM 999-ABEND-DB2                             02035014
-  |           END-EVALUATE                                              02036014
-  |   *                                                                 02037014
-  |           MOVE '408'       TO W4140-CODINRE-I                       02038014
-  | *                                                                   02039014
-  |           EXEC CICS                                                 02040014
-  |             LINK PROGRAM (PE7C4140)                                 02041014
-  |                  COMMAREA (REG-PEWC4140)                            02042014
-  |           END-EXEC                                                  02043014
-  |   *                                                                 02044014
-  |           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      02045014
-  |              MOVE 'ERROR EN PE7C4140'  TO ABC-REFERENCIA            02046014
-  |              MOVE 'PE7C4140'           TO ABC-OBJETO-ERROR          02047014
-  |              PERFORM 999-ABEND-CICS                                 02048014
-  |           END-IF                                                    02049014
-  |   *                                                                 02050014
-  |           EVALUATE W4140-PCRETOR                                    02051014
-  |              WHEN '00'                                              02052014
-  |                   MOVE 'VLE3006' TO CAA-COD-ERROR                   02053014
-  |                   MOVE W4140-CODINRE-I TO CAA-VAR1-ERROR            02054014
-  |                   MOVE -1        TO TIT0101L                        02055014
-  |                   PERFORM 3-FINAL                                   02056014
-  |              WHEN '50'                                              02057014
-  |                   CONTINUE                                          02058014
-  |              WHEN '10'                                              02059014
-  |              WHEN '20'                                              02060014
-  |              WHEN '40'                                              02061014
-  |                 MOVE -1                TO TIT0101L                  02062014
-  |                 MOVE 'VLE2169'              TO CAA-COD-ERROR        02063014
-  |                 MOVE 'ERROR RUT-PE7C4140 '  TO CAA-VAR1-ERROR       02064014
-  |                 MOVE W4140-PCRETOR          TO CAA-VAR2-ERROR       02065014
-  |              WHEN '99'                                              02066014
-  |                 INITIALIZE QGECABC                                  02067014
-  |                 MOVE 'LINK PE7C4140' TO ABC-REFERENCIA              02068014
-  |                 MOVE W4140-SQLCODE   TO ABC-OBJETO-ERROR            02069014
-  |                 PERFORM 999-ABEND-DB2                               02070014
-  |           END-EVALUATE                                              02071014
-EZS@1 *                                                                 02072014
-              PERFORM 220-ALTA-NUEVA                                    02073014
-                 THRU 220-ALTA-NUEVA-FIN                                02074014
-              IF ES-CTAVAL-CUS AND NOT YA-CTAVAL-CUS                    02075014
-                 MOVE VARC-CENTAD        TO W-CODBE                     02076014
-                 MOVE W-CODBE            TO LXMI-CODBE                  02077014
-                 PERFORM SELUND-VLDTXMI                                 02078014
-                    THRU SELUND-VLDTXMI-FIN                             02079014
-      *                                                                 02080014
-                 MOVE VARC-CTAVAL20(5:4) TO VXMI-SUCVAL                 02081014
-                 MOVE VARC-CENTAD        TO W-CODBE                     02082014
-                 MOVE W-CODBE            TO VXMI-CODBE                  02083014
-      *                                                                 02084014
-                 EXEC SQL UPDATE VLDTXMI                                02085014
-                          SET VXMI_CTAVAL = :VARC-CUENTA,               02086014
-                              VXMI_SUCVAL = :VXMI-SUCVAL                02087014
-                          WHERE VXMI_CODBE = :VXMI-CODBE                02088014
-                 END-EXEC                                               02089014
-      *                                                                 02090014
-                 MOVE SQLCODE TO SQLCODE-AUX                            02091014
-      *                                                                 02092014
-                 EVALUATE TRUE                                          02093014
-                     WHEN DB2-OK                                        02094014
-                           INITIALIZE W-VLWCLOG0                        02095014
-                                        LOGVLDTXMI                      02096014
-                           MOVE 'VLDTXMI'            TO VL7LOG-TABLA    02097014
-                           MOVE 'UPDATE'             TO VL7LOG-OPERACION02098014
-                           MOVE LENGTH OF DCLVLDTXMI TO                 02099014
-                                                     VL7LOG-REGISTRO-LEN02100014
-                           MOVE VARC-CUENTA          TO LXMI-CTAVAL     02101014
-                           MOVE VXMI-SUCVAL          TO LXMI-SUCVAL     02102014
-                           MOVE VXMI-CODBE           TO LXMI-CODBE      02103014
-                           MOVE LOGVLDTXMI       TO VL7LOG-REGISTRO-TEXT02104014
-                           PERFORM LLAMAR-VL7CRLOG                      02105014
-                              THRU LLAMAR-VL7CRLOG-FIN                  02106014
-                     WHEN OTHER                                         02107014
-                          MOVE 'UPDATE'      TO  ABC-REFERENCIA         02108014
-                          MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR       02109014
-                          PERFORM 999-ABEND-DB2                         02110014
-                 END-EVALUATE                                           02111014
-              END-IF                                                    02112014
-      *                                                                 02113014
-              MOVE CTA0101I         TO CTA0101-COMM                     02114014
-              MOVE SUC0101I         TO SUC0101-COMM                     02115014
-              MOVE NCC0101I         TO NCC0101-COMM                     02116014
-              MOVE NC20101I         TO NC20101-COMM                     02117014
-              MOVE TIT0101I         TO TIT0101-COMM                     02118014
-              MOVE 'VLA0001'        TO CAA-COD-AVISO1                   02119014
-              MOVE 'A'              TO OPT-COMM                         02120014
-              MOVE ' '              TO MSB-COMM                         02121014
-              MOVE -1               TO CTA0101L                         02122014
-              IF VXMI-IMPALT = 'N'                                      02123014
-                 PERFORM 223-RELACION-PRODUCTO                          02124014
-                    THRU 223-RELACION-PRODUCTO-FIN                      02125014
-                 PERFORM ACTUALIZAR-VLDTARC                             02126014
-                    THRU ACTUALIZAR-VLDTARC-FIN                         02127014
-              END-IF                                                    02128014
-           ELSE                                                         02129014
-      *200306088-INI                                                    02130014
-              IF SITUACI-COMM = 'I'                                     02131014
-                 MOVE 'VLE1945' TO CAA-COD-ERROR                        02132014
-                 MOVE -1        TO CTA0101L                             02133014
-                 PERFORM 3-FINAL                                        02134014
-              ELSE                                                      02135014
-                 MOVE 'VLE2177' TO CAA-COD-ERROR                        02136014
-                 MOVE -1        TO CTA0101L                             02137014
-                 PERFORM 3-FINAL                                        02138014
-              END-IF                                                    02139014
-      *200306088-FIN                                                    02140014
-           END-IF.                                                      02141014
-      *                                                                 02142014
-       22-ALTA-FIN.    EXIT.                                            02143014
-      *                                                                 02144014
-       220-ALTA-NUEVA.                                                  02145014
-      *                                                                 02146014
-      * VALIDAMOS LOS DATOS DE LA CUENTA                                02147014
-      *                                                                 02148014
-           PERFORM VALIDAR-CAMPOS                                       02149014
-              THRU VALIDAR-CAMPOS-FIN                                   02150014
-JPC@4 *                                                                 02151014
-JPC@4 * VALIDAMOS SI TIENE MAS CUENTA VALOR CON LA MISMO MONEDA         02152014
-JPC@4 *                                                                 02153014
-JPC@4      IF CAA-CENTRO-CONT NOT = '0567'                              02154014
-JPC@4         IF ENT0101I = '0069' OR '2010'                            02155014
-JPC@4            PERFORM VALIDAR-OTRAS-CTAS                             02156014
-JPC@4               THRU VALIDAR-OTRAS-CTAS-FIN                         02157014
-JPC@4         END-IF                                                    02158014
-JPC@4      END-IF                                                       02159014
-JPC@4 *                                                                 02160014
+           INITIALIZE                          W-BGECMDC                01960014
+           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            01961014
+           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       01962014
+           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       01963014
+           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       01964014
+      *                                                                 01965014
+           EXEC CICS                                                    01966014
+             LINK PROGRAM  (BG2CMDC0)                                   01967014
+                  COMMAREA (BGECMDC)                                    01968014
+           END-EXEC                                                     01969014
+      *                                                                 01970014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         01971014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               01972014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             01973014
+              PERFORM 999-ABEND-CICS                                    01974014
+           END-IF                                                       01975014
+      *                                                                 01976014
+           EVALUATE MDC-CODERR                                          01977014
+               WHEN SPACES                                              01978014
+JIPC  *             IF MDC-INDESTA = 'A' OR 'R' OR 'P'                  01979014
+                    IF MDC-INDESTA = 'A'                                01980014
+                       MOVE MDC-CDDIVIS  TO MO20101O                    01981014
+                                            W-MONEDA-ABO                01982014
+      *             ELSE                                                01983014
+      *                MOVE MDC-CDDIVIS  TO MO20101O                    01984014
+      *                MOVE -1           TO NC20101L                    01985014
+      *                MOVE 'VLE1101'    TO CAA-COD-ERROR               01986014
+      *                PERFORM 3-FINAL                                  01987014
+                    END-IF                                              01988014
+JIPC           WHEN 'BGE0002'                                           01989014
+ ||   *  NO EXISTE LA CUENTA EN LA BGDTMAE                              01990014
+ ||                 MOVE SPACES                 TO MO20101O             01991014
+ ||                                                W-MONEDA-ABO         01992014
+ ||                 MOVE MDC-CODERR             TO WA-COD-ERROR         01993014
+JIPC                MOVE -1                     TO NC20101L             01994014
+               WHEN OTHER                                               01995014
+                    MOVE -1                TO NC20101L                  01996014
+                    MOVE MDC-CODERR        TO CAA-COD-ERROR             01997014
+                    PERFORM 3-FINAL                                     01998014
+           END-EVALUATE.                                                01999014
+      *                                                                 02000014
+       OBTENER-MONEDA2-CONSULTA-FIN. EXIT.                              02001014
+      *                                                                 02002014
+       22-ALTA.                                                         02003014
+      *                                                                 02004014
+           INITIALIZE DCLVLDTARC                                        02005014
+                                                                        02006014
+           IF CTA0101I  = SPACES                                        02007014
+              MOVE SPACES TO  END0101O                                  02008014
+                              CEN0101O                                  02009014
+                              DGT0101O                                  02010014
+                              PRD0101O                                  02011014
+                              DG20101O                                  02012014
+JPC@4         IF CAA-CENTRO-CONT NOT = '0567'                           02013014
+JPC@4            MOVE SPACES      TO  SUC0101O                          02014014
+JPC@4         END-IF                                                    02015014
+                                                                        02016014
+EZS@1         INITIALIZE               REG-PEWC4140                     02017014
+  |           MOVE '2'                 TO W4140-CASO                    02018014
+  |           MOVE TIT0101I            TO W4140-NUMCLIEN                02019014
+  |           MOVE '403'               TO W4140-CODINRE-I               02020014
+  |   *                                                                 02021014
+  |           EXEC CICS                                                 02022014
+  |             LINK PROGRAM (PE7C4140)                                 02023014
+  |                  COMMAREA (REG-PEWC4140)                            02024014
+  |           END-EXEC                                                  02025014
+  |   *                                                                 02026014
+  |           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      02027014
+  |              MOVE 'ERROR EN PE7C4140'  TO ABC-REFERENCIA            02028014
+  |              MOVE 'PE7C4140'           TO ABC-OBJETO-ERROR          02029014
+  |              PERFORM 999-ABEND-CICS                                 02030014
+  |           END-IF                                                    02031014
+  |   *                                                                 02032014
+  |           EVALUATE W4140-PCRETOR                                    02033014
+  |              WHEN '00'                                              02034014
+  |                   MOVE 'VLE3006' TO CAA-COD-ERROR                   02035014
+  |                   MOVE W4140-CODINRE-I TO CAA-VAR1-ERROR            02036014
+  |                   MOVE -1        TO TIT0101L                        02037014
+  |                   PERFORM 3-FINAL                                   02038014
+  |              WHEN '50'                                              02039014
+  |                   CONTINUE                                          02040014
+  |              WHEN '10'                                              02041014
+  |              WHEN '20'                                              02042014
+  |              WHEN '40'                                              02043014
+  |                 MOVE -1                TO TIT0101L                  02044014
+  |                 MOVE 'VLE2169'              TO CAA-COD-ERROR        02045014
+  |                 MOVE 'ERROR RUT-PE7C4140 '  TO CAA-VAR1-ERROR       02046014
+  |                 MOVE W4140-PCRETOR          TO CAA-VAR2-ERROR       02047014
+  |              WHEN '99'                                              02048014
+  |                   INITIALIZE   QGECABC                              02049014
+  |                   MOVE 'LINK PE7C4140'  TO ABC-REFERENCIA           02050014
+  |                   MOVE W4140-SQLCODE    TO ABC-OBJETO-ERROR         02051014
+  |                   PERFORM 999-ABEND-DB2                             02052014
+  |           END-EVALUATE                                              02053014
+  |   *                                                                 02054014
+  |           MOVE '408'       TO W4140-CODINRE-I                       02055014
+  | *                                                                   02056014
+  |           EXEC CICS                                                 02057014
+  |             LINK PROGRAM (PE7C4140)                                 02058014
+  |                  COMMAREA (REG-PEWC4140)                            02059014
+  |           END-EXEC                                                  02060014
+  |   *                                                                 02061014
+  |           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      02062014
+  |              MOVE 'ERROR EN PE7C4140'  TO ABC-REFERENCIA            02063014
+  |              MOVE 'PE7C4140'           TO ABC-OBJETO-ERROR          02064014
+  |              PERFORM 999-ABEND-CICS                                 02065014
+  |           END-IF                                                    02066014
+  |   *                                                                 02067014
+  |           EVALUATE W4140-PCRETOR                                    02068014
+  |              WHEN '00'                                              02069014
+  |                   MOVE 'VLE3006' TO CAA-COD-ERROR                   02070014
+  |                   MOVE W4140-CODINRE-I TO CAA-VAR1-ERROR            02071014
+  |                   MOVE -1        TO TIT0101L                        02072014
+  |                   PERFORM 3-FINAL                                   02073014
+  |              WHEN '50'                                              02074014
+  |                   CONTINUE                                          02075014
+  |              WHEN '10'                                              02076014
+  |              WHEN '20'                                              02077014
+  |              WHEN '40'                                              02078014
+  |                 MOVE -1                TO TIT0101L                  02079014
+  |                 MOVE 'VLE2169'              TO CAA-COD-ERROR        02080014
+  |                 MOVE 'ERROR RUT-PE7C4140 '  TO CAA-VAR1-ERROR       02081014
+  |                 MOVE W4140-PCRETOR          TO CAA-VAR2-ERROR       02082014
+  |              WHEN '99'                                              02083014
+  |                 INITIALIZE QGECABC                                  02084014
+  |                 MOVE 'LINK PE7C4140' TO ABC-REFERENCIA              02085014
+  |                 MOVE W4140-SQLCODE   TO ABC-OBJETO-ERROR            02086014
+  |                 PERFORM 999-ABEND-DB2                               02087014
+  |           END-EVALUATE                                              02088014
+EZS@1 *                                                                 02089014
+LRH@7 *                                                                 02089040
+LRH@7 * VALIDA QUE EL CONTRATO JETFORM DEL CLIENTE ESTE VIGENTE EN      02089080
+LRH@7 * VLDTAPC ANTES DE PERMITIR EL ALTA DE LA CUENTA-VALOR.           02089120
+LRH@7      MOVE TIT0101I             TO VARC-NUMCLI                     02089160
+LRH@7 *                                                                 02089200
+LRH@7      EXEC SQL                                                     02089240
+LRH@7          SELECT VAPC_SITUAC                                       02089280
+LRH@7            INTO :VAPC-SITUAC                                      02089320
+LRH@7            FROM VLDTAPC                                           02089360
+LRH@7           WHERE VAPC_NUMCLI = :VARC-NUMCLI                        02089400
+LRH@7      END-EXEC                                                     02089440
+LRH@7 *                                                                 02089480
+LRH@7      MOVE SQLCODE              TO SQLCODE-AUX                     02089520
+LRH@7 *                                                                 02089560
+LRH@7      EVALUATE TRUE                                                02089600
+LRH@7         WHEN DB2-OK                                               02089640
+LRH@7              IF VAPC-SITUAC NOT = 'V'                             02089680
+LRH@7                 MOVE 'VLE0143'    TO CAA-COD-ERROR                02089720
+LRH@7                 MOVE -1           TO TIT0101L                     02089760
+LRH@7                 PERFORM 3-FINAL                                   02089800
+LRH@7              END-IF                                               02089840
+LRH@7         WHEN DB2-NOTFND                                           02089880
+LRH@7              CONTINUE                                             02089920
+LRH@7         WHEN OTHER                                                02089960
+LRH@7              MOVE 'SELECT'      TO ABC-REFERENCIA                 02090000
+LRH@7              MOVE 'VLDTAPC'     TO ABC-OBJETO-ERROR               02090040
+LRH@7              PERFORM 999-ABEND-DB2                                02090080
+LRH@7      END-EVALUATE                                                 02090120
+LRH@7 *                                                                 02090160
+              PERFORM 220-ALTA-NUEVA                                    02090014
+                 THRU 220-ALTA-NUEVA-FIN                                02091014
+              IF ES-CTAVAL-CUS AND NOT YA-CTAVAL-CUS                    02092014
+                 MOVE VARC-CENTAD        TO W-CODBE                     02093014
+                 MOVE W-CODBE            TO LXMI-CODBE                  02094014
+                 PERFORM SELUND-VLDTXMI                                 02095014
+                    THRU SELUND-VLDTXMI-FIN                             02096014
+      *                                                                 02097014
+                 MOVE VARC-CTAVAL20(5:4) TO VXMI-SUCVAL                 02098014
+                 MOVE VARC-CENTAD        TO W-CODBE                     02099014
+                 MOVE W-CODBE            TO VXMI-CODBE                  02100014
+      *                                                                 02101014
+                 EXEC SQL UPDATE VLDTXMI                                02102014
+                          SET VXMI_CTAVAL = :VARC-CUENTA,               02103014
+                              VXMI_SUCVAL = :VXMI-SUCVAL                02104014
+                          WHERE VXMI_CODBE = :VXMI-CODBE                02105014
+                 END-EXEC                                               02106014
+      *                                                                 02107014
+                 MOVE SQLCODE TO SQLCODE-AUX                            02108014
+      *                                                                 02109014
+                 EVALUATE TRUE                                          02110014
+                     WHEN DB2-OK                                        02111014
+                           INITIALIZE W-VLWCLOG0                        02112014
+                                        LOGVLDTXMI                      02113014
+                           MOVE 'VLDTXMI'            TO VL7LOG-TABLA    02114014
+                           MOVE 'UPDATE'             TO VL7LOG-OPERACION02115014
+                           MOVE LENGTH OF DCLVLDTXMI TO                 02116014
+                                                     VL7LOG-REGISTRO-LEN02117014
+                           MOVE VARC-CUENTA          TO LXMI-CTAVAL     02118014
+                           MOVE VXMI-SUCVAL          TO LXMI-SUCVAL     02119014
+                           MOVE VXMI-CODBE           TO LXMI-CODBE      02120014
+                           MOVE LOGVLDTXMI       TO VL7LOG-REGISTRO-TEXT02121014
+                           PERFORM LLAMAR-VL7CRLOG                      02122014
+                              THRU LLAMAR-VL7CRLOG-FIN                  02123014
+                     WHEN OTHER                                         02124014
+                          MOVE 'UPDATE'      TO  ABC-REFERENCIA         02125014
+                          MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR       02126014
+                          PERFORM 999-ABEND-DB2                         02127014
+                 END-EVALUATE                                           02128014
+              END-IF                                                    02129014
+      *                                                                 02130014
+              MOVE CTA0101I         TO CTA0101-COMM                     02131014
+              MOVE SUC0101I         TO SUC0101-COMM                     02132014
+              MOVE NCC0101I         TO NCC0101-COMM                     02133014
+              MOVE NC20101I         TO NC20101-COMM                     02134014
+              MOVE TIT0101I         TO TIT0101-COMM                     02135014
+              MOVE 'VLA0001'        TO CAA-COD-AVISO1                   02136014
+              MOVE 'A'              TO OPT-COMM                         02137014
+              MOVE ' '              TO MSB-COMM                         02138014
+              MOVE -1               TO CTA0101L                         02139014
+              IF VXMI-IMPALT = 'N'                                      02140014
+                 PERFORM 223-RELACION-PRODUCTO                          02141014
+                    THRU 223-RELACION-PRODUCTO-FIN                      02142014
+                 PERFORM ACTUALIZAR-VLDTARC                             02143014
+                    THRU ACTUALIZAR-VLDTARC-FIN                         02144014
+              END-IF                                                    02145014
+           ELSE                                                         02146014
+      *200306088-INI                                                    02147014
+              IF SITUACI-COMM = 'I'                                     02148014
+                 MOVE 'VLE1945' TO CAA-COD-ERROR                        02149014
+                 MOVE -1        TO CTA0101L                             02150014
+                 PERFORM 3-FINAL                                        02151014
+              ELSE                                                      02152014
+                 MOVE 'VLE2177' TO CAA-COD-ERROR                        02153014
+                 MOVE -1        TO CTA0101L                             02154014
+                 PERFORM 3-FINAL                                        02155014
+              END-IF                                                    02156014
+      *200306088-FIN                                                    02157014
+           END-IF.                                                      02158014
+      *                                                                 02159014
+       22-ALTA-FIN.    EXIT.                                            02160014
       *                                                                 02161014
-      * OBTENEMOS NUEVO NUMERO DE CTA. VALORES                          02162014
-           MOVE 'NO' TO SW-CTA-OK                                       02163014
-      *                                                                 02164014
-           PERFORM UNTIL CTA-OK                                         02165014
-              INITIALIZE W-TCWC0500                                     02166014
-              MOVE CAA-ENTIDAD       TO   W050-TCCENTITE                02167014
-              MOVE 9999              TO   W050-TCCOFICIE                02168014
-              MOVE 91                TO   W050-TCCCONTRE                02169014
-      *                                                                 02170014
-              EXEC CICS                                                 02171014
-                   LINK PROGRAM (TC2C1700)                              02172014
-                   COMMAREA     (W-TCWC0500)                            02173014
-              END-EXEC                                                  02174014
-      *                                                                 02175014
-              IF EIBRESP NOT = DFHRESP(NORMAL)                          02176014
-                 MOVE 'ERROR EN TC2C1700'          TO   ABC-REFERENCIA  02177014
-                 MOVE 'TC2C1700'                   TO   ABC-OBJETO-ERROR02178014
-                 PERFORM 999-ABEND-CICS                                 02179014
-              END-IF                                                    02180014
+       220-ALTA-NUEVA.                                                  02162014
+      *                                                                 02163014
+      * VALIDAMOS LOS DATOS DE LA CUENTA                                02164014
+      *                                                                 02165014
+           PERFORM VALIDAR-CAMPOS                                       02166014
+              THRU VALIDAR-CAMPOS-FIN                                   02167014
+JPC@4 *                                                                 02168014
+JPC@4 * VALIDAMOS SI TIENE MAS CUENTA VALOR CON LA MISMO MONEDA         02169014
+JPC@4 *                                                                 02170014
+JPC@4      IF CAA-CENTRO-CONT NOT = '0567'                              02171014
+JPC@4         IF ENT0101I = '0069' OR '2010'                            02172014
+JPC@4            PERFORM VALIDAR-OTRAS-CTAS                             02173014
+JPC@4               THRU VALIDAR-OTRAS-CTAS-FIN                         02174014
+JPC@4         END-IF                                                    02175014
+JPC@4      END-IF                                                       02176014
+JPC@4 *                                                                 02177014
+      *                                                                 02178014
+      * OBTENEMOS NUEVO NUMERO DE CTA. VALORES                          02179014
+           MOVE 'NO' TO SW-CTA-OK                                       02180014
       *                                                                 02181014
-              EVALUATE W050-CDRETORN                                    02182014
-                  WHEN '00'                                             02183014
-                       CONTINUE                                         02184014
-                  WHEN '99'                                             02185014
-                       INITIALIZE   QGECABC                             02186014
-                       MOVE 'TC2C1700'             TO ABC-REFERENCIA    02187014
-                       MOVE W050-TABLENAME         TO ABC-OBJETO-ERROR  02188014
-                       MOVE W050-SQLCODE           TO SQLCODE           02189014
-                       MOVE W050-SQLERRM           TO SQLERRM           02190014
-                       PERFORM 999-ABEND-DB2                            02191014
-                  WHEN OTHER                                            02192014
-                       MOVE  -1                    TO CTA0101L          02193014
-                       MOVE 'VLE0907'              TO CAA-COD-ERROR     02194014
-                       MOVE 'TC2C1700'             TO CAA-VAR1-ERROR    02195014
-                       MOVE W050-CDRETORN          TO CAA-VAR2-ERROR    02196014
-                       PERFORM 3-FINAL                                  02197014
-              END-EVALUATE                                              02198014
-      *                                                                 02199014
-              INITIALIZE TCWC2020                                       02200014
-      *                                                                 02201014
-              MOVE SUC0101I            TO W202-TCTCNCTO                 02202014
-              MOVE 91                  TO W202-TCTCNCTE                 02203014
-              MOVE W050-TCNCONTR(1:7)  TO W202-TCNCNCT7                 02204014
-              MOVE 0                   TO W202-TCNDIGI1                 02205014
-              MOVE '1'                 TO W202-TCTOPCIO                 02206014
-      *                                                                 02207014
-              CALL 'TC8C2020' USING TCWC2020                            02208014
-      *                                                                 02209014
-              EVALUATE W202-TCCESRET                                    02210014
-                  WHEN '00'                                             02211014
-                       MOVE 'SI' TO SW-CTA-OK                           02212014
-                       MOVE W202-TCNDIGI1 TO W050-TCNCONTR(8:1)         02213014
-                  WHEN '15'                                             02214014
-                       CONTINUE                                         02215014
-                  WHEN OTHER                                            02216014
-                       MOVE  -1                  TO CTA0101L            02217014
-                       MOVE 'VLE0907'            TO CAA-COD-ERROR       02218014
-                       MOVE 'TC8C2020'           TO CAA-VAR1-ERROR      02219014
-                       MOVE W202-TCCESRET        TO CAA-VAR2-ERROR      02220014
-                       PERFORM 3-FINAL                                  02221014
-               END-EVALUATE                                             02222014
-           END-PERFORM.                                                 02223014
+           PERFORM UNTIL CTA-OK                                         02182014
+              INITIALIZE W-TCWC0500                                     02183014
+              MOVE CAA-ENTIDAD       TO   W050-TCCENTITE                02184014
+              MOVE 9999              TO   W050-TCCOFICIE                02185014
+              MOVE 91                TO   W050-TCCCONTRE                02186014
+      *                                                                 02187014
+              EXEC CICS                                                 02188014
+                   LINK PROGRAM (TC2C1700)                              02189014
+                   COMMAREA     (W-TCWC0500)                            02190014
+              END-EXEC                                                  02191014
+      *                                                                 02192014
+              IF EIBRESP NOT = DFHRESP(NORMAL)                          02193014
+                 MOVE 'ERROR EN TC2C1700'          TO   ABC-REFERENCIA  02194014
+                 MOVE 'TC2C1700'                   TO   ABC-OBJETO-ERROR02195014
+                 PERFORM 999-ABEND-CICS                                 02196014
+              END-IF                                                    02197014
+      *                                                                 02198014
+              EVALUATE W050-CDRETORN                                    02199014
+                  WHEN '00'                                             02200014
+                       CONTINUE                                         02201014
+                  WHEN '99'                                             02202014
+                       INITIALIZE   QGECABC                             02203014
+                       MOVE 'TC2C1700'             TO ABC-REFERENCIA    02204014
+                       MOVE W050-TABLENAME         TO ABC-OBJETO-ERROR  02205014
+                       MOVE W050-SQLCODE           TO SQLCODE           02206014
+                       MOVE W050-SQLERRM           TO SQLERRM           02207014
+                       PERFORM 999-ABEND-DB2                            02208014
+                  WHEN OTHER                                            02209014
+                       MOVE  -1                    TO CTA0101L          02210014
+                       MOVE 'VLE0907'              TO CAA-COD-ERROR     02211014
+                       MOVE 'TC2C1700'             TO CAA-VAR1-ERROR    02212014
+                       MOVE W050-CDRETORN          TO CAA-VAR2-ERROR    02213014
+                       PERFORM 3-FINAL                                  02214014
+              END-EVALUATE                                              02215014
+      *                                                                 02216014
+              INITIALIZE TCWC2020                                       02217014
+      *                                                                 02218014
+              MOVE SUC0101I            TO W202-TCTCNCTO                 02219014
+              MOVE 91                  TO W202-TCTCNCTE                 02220014
+              MOVE W050-TCNCONTR(1:7)  TO W202-TCNCNCT7                 02221014
+              MOVE 0                   TO W202-TCNDIGI1                 02222014
+              MOVE '1'                 TO W202-TCTOPCIO                 02223014
       *                                                                 02224014
-           MOVE CAA-ENTIDAD          TO END0101O                        02225014
-           MOVE SUC0101I             TO CEN0101O                        02226014
-           MOVE '91'                 TO PRD0101O                        02227014
-           MOVE W050-TCNCONTR(1:7)   TO CTA0101O                        02228014
-           MOVE '00'                 TO DGT0101O                        02229014
-           MOVE W050-TCNCONTR(8:1)   TO DG20101O                        02230014
-      *                                                                 02231014
-      *200808196-INI                                                    02232014
-           MOVE END0101I   TO   WA-CTA-091 (01:04).                     02233014
-           MOVE CEN0101I   TO   WA-CTA-091 (05:04).                     02234014
-           MOVE '00'       TO   WA-CTA-091 (09:02).                     02235014
-           MOVE PRD0101I   TO   WA-CTA-091 (11:02).                     02236014
-           MOVE CTA0101I   TO   WA-CTA-091 (13:07).                     02237014
-           MOVE DG20101I   TO   WA-CTA-091 (20:01).                     02238014
-           IF NCC0101I (11:02)   = '91' OR                              02239014
-              NC20101I (11:02)   = '91'                                 02240014
-              IF WA-CTA-091 NOT = NCC0101I                              02241014
-                 MOVE  -1                    TO NCC0101L                02242014
-                 MOVE 'VLE2169'              TO CAA-COD-ERROR           02243014
-                 MOVE 'CTA-REGISTRO DEBE SE' TO CAA-VAR1-ERROR          02244014
-                 MOVE 'R IGUAL A CTA-VALOR ' TO CAA-VAR2-ERROR          02245014
-                 PERFORM 3-FINAL                                        02246014
-              END-IF                                                    02247014
-              IF WA-CTA-091 NOT = NC20101I                              02248014
-                 MOVE  -1                    TO NC20101L                02249014
-                 MOVE 'VLE2169'              TO CAA-COD-ERROR           02250014
-                 MOVE 'CTA-REGISTRO DEBE SE' TO CAA-VAR1-ERROR          02251014
-                 MOVE 'R IGUAL A CTA-VALOR ' TO CAA-VAR2-ERROR          02252014
-                 PERFORM 3-FINAL                                        02253014
-              END-IF                                                    02254014
-           END-IF.                                                      02255014
-      *200808196-FIN                                                    02256014
-      ***************************************************************** 02257014
-      * ACCESO A LA RUTINA PE2C6000 PARA INDICAR A ALTAMIRA EL NUEVO    02258014
-      * INTERVINIENTE                                                   02259014
-      ***************************************************************** 02260014
-      *                                                                 02261014
-           INITIALIZE                   W600-REGISTRO.                  02262014
-      *                                                                 02263014
-           MOVE 'A'                  TO W600-PEYOPCIO                   02264014
-           MOVE TIT0101I             TO W600-NUMCLIEN                   02265014
-           MOVE 'T'                  TO W600-CLAINTER                   02266014
-           MOVE '01'                 TO W600-SECINTER                   02267014
-      *                                                                 02268014
-           MOVE CAA-ENTIDAD          TO W600-PECENTID                   02269014
-           MOVE SUC0101I             TO W600-OFIAPE                     02270014
-                                        W600-PENOFMOD                   02271014
-           MOVE '91'                 TO W600-CODISER                    02272014
-           MOVE W050-TCNCONTR        TO W600-NUMECTA                    02273014
-      *                                                                 02274014
-           MOVE CAA-USERID           TO W600-USUARIO                    02275014
-           MOVE 'VL'                 TO W600-APLICACIO                  02276014
-           MOVE CAA-FECHA-OPER(1:4)  TO W600-FECHAPE(1:4)               02277014
-                                        W600-FEALRELA(1:4)              02278014
-           MOVE '-'                  TO W600-FECHAPE(5:1)               02279014
-                                        W600-FEALRELA(5:1)              02280014
-           MOVE CAA-FECHA-OPER(5:2)  TO W600-FECHAPE(6:2)               02281014
-                                        W600-FEALRELA(6:2)              02282014
-           MOVE '-'                  TO W600-FECHAPE(8:1)               02283014
-                                        W600-FEALRELA(8:1)              02284014
-           MOVE CAA-FECHA-OPER(7:2)  TO W600-FECHAPE(9:2)               02285014
-                                        W600-FEALRELA(9:2)              02286014
-           MOVE '0001-01-01'         TO W600-FECANCEL                   02287014
-      *                                                                 02288014
-           EXEC CICS                                                    02289014
-               LINK PROGRAM (PE2C6000)                                  02290014
-               COMMAREA     (W-PEWC6000)                                02291014
-           END-EXEC                                                     02292014
-      *                                                                 02293014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             02294014
-              MOVE 'ERROR EN PE2C6000'  TO ABC-REFERENCIA               02295014
-              MOVE 'PE2C6000'           TO ABC-OBJETO-ERROR             02296014
-              PERFORM 999-ABEND-CICS                                    02297014
-           END-IF                                                       02298014
-      *                                                                 02299014
-           EVALUATE W600-PECRETOR                                       02300014
-           WHEN '00'                                                    02301014
-                CONTINUE                                                02302014
-           WHEN OTHER                                                   02303014
-               MOVE  -1                  TO CTA0101L                    02304014
-               MOVE 'VLE0907'            TO CAA-COD-ERROR               02305014
-               MOVE 'PE2C6000'           TO CAA-VAR1-ERROR              02306014
-               MOVE W600-PECRETOR        TO CAA-VAR2-ERROR              02307014
-               PERFORM 3-FINAL                                          02308014
-           END-EVALUATE.                                                02309014
-      *A2012-I.                                                         02310014
-           IF VXMI-APCTAOFI = 'N' AND CAA-CENTRO-CONT NOT = '0567'      02311014
-               MOVE  -1                  TO CTA0101L                    02312014
-               MOVE 'VLE1653'            TO CAA-COD-ERROR               02313014
-               PERFORM 3-FINAL                                          02314014
+              CALL 'TC8C2020' USING TCWC2020                            02225014
+      *                                                                 02226014
+              EVALUATE W202-TCCESRET                                    02227014
+                  WHEN '00'                                             02228014
+                       MOVE 'SI' TO SW-CTA-OK                           02229014
+                       MOVE W202-TCNDIGI1 TO W050-TCNCONTR(8:1)         02230014
+                  WHEN '15'                                             02231014
+                       CONTINUE                                         02232014
+                  WHEN OTHER                                            02233014
+                       MOVE  -1                  TO CTA0101L            02234014
+                       MOVE 'VLE0907'            TO CAA-COD-ERROR       02235014
+                       MOVE 'TC8C2020'           TO CAA-VAR1-ERROR      02236014
+                       MOVE W202-TCCESRET        TO CAA-VAR2-ERROR      02237014
+                       PERFORM 3-FINAL                                  02238014
+               END-EVALUATE                                             02239014
+           END-PERFORM.                                                 02240014
+      *                                                                 02241014
+           MOVE CAA-ENTIDAD          TO END0101O                        02242014
+           MOVE SUC0101I             TO CEN0101O                        02243014
+           MOVE '91'                 TO PRD0101O                        02244014
+           MOVE W050-TCNCONTR(1:7)   TO CTA0101O                        02245014
+           MOVE '00'                 TO DGT0101O                        02246014
+           MOVE W050-TCNCONTR(8:1)   TO DG20101O                        02247014
+      *                                                                 02248014
+      *200808196-INI                                                    02249014
+           MOVE END0101I   TO   WA-CTA-091 (01:04).                     02250014
+           MOVE CEN0101I   TO   WA-CTA-091 (05:04).                     02251014
+           MOVE '00'       TO   WA-CTA-091 (09:02).                     02252014
+           MOVE PRD0101I   TO   WA-CTA-091 (11:02).                     02253014
+           MOVE CTA0101I   TO   WA-CTA-091 (13:07).                     02254014
+           MOVE DG20101I   TO   WA-CTA-091 (20:01).                     02255014
+           IF NCC0101I (11:02)   = '91' OR                              02256014
+              NC20101I (11:02)   = '91'                                 02257014
+              IF WA-CTA-091 NOT = NCC0101I                              02258014
+                 MOVE  -1                    TO NCC0101L                02259014
+                 MOVE 'VLE2169'              TO CAA-COD-ERROR           02260014
+                 MOVE 'CTA-REGISTRO DEBE SE' TO CAA-VAR1-ERROR          02261014
+                 MOVE 'R IGUAL A CTA-VALOR ' TO CAA-VAR2-ERROR          02262014
+                 PERFORM 3-FINAL                                        02263014
+              END-IF                                                    02264014
+              IF WA-CTA-091 NOT = NC20101I                              02265014
+                 MOVE  -1                    TO NC20101L                02266014
+                 MOVE 'VLE2169'              TO CAA-COD-ERROR           02267014
+                 MOVE 'CTA-REGISTRO DEBE SE' TO CAA-VAR1-ERROR          02268014
+                 MOVE 'R IGUAL A CTA-VALOR ' TO CAA-VAR2-ERROR          02269014
+                 PERFORM 3-FINAL                                        02270014
+              END-IF                                                    02271014
+           END-IF.                                                      02272014
+      *200808196-FIN                                                    02273014
+      ***************************************************************** 02274014
+      * ACCESO A LA RUTINA PE2C6000 PARA INDICAR A ALTAMIRA EL NUEVO    02275014
+      * INTERVINIENTE                                                   02276014
+      ***************************************************************** 02277014
+      *                                                                 02278014
+           INITIALIZE                   W600-REGISTRO.                  02279014
+      *                                                                 02280014
+           MOVE 'A'                  TO W600-PEYOPCIO                   02281014
+           MOVE TIT0101I             TO W600-NUMCLIEN                   02282014
+           MOVE 'T'                  TO W600-CLAINTER                   02283014
+           MOVE '01'                 TO W600-SECINTER                   02284014
+      *                                                                 02285014
+           MOVE CAA-ENTIDAD          TO W600-PECENTID                   02286014
+           MOVE SUC0101I             TO W600-OFIAPE                     02287014
+                                        W600-PENOFMOD                   02288014
+           MOVE '91'                 TO W600-CODISER                    02289014
+           MOVE W050-TCNCONTR        TO W600-NUMECTA                    02290014
+      *                                                                 02291014
+           MOVE CAA-USERID           TO W600-USUARIO                    02292014
+           MOVE 'VL'                 TO W600-APLICACIO                  02293014
+           MOVE CAA-FECHA-OPER(1:4)  TO W600-FECHAPE(1:4)               02294014
+                                        W600-FEALRELA(1:4)              02295014
+           MOVE '-'                  TO W600-FECHAPE(5:1)               02296014
+                                        W600-FEALRELA(5:1)              02297014
+           MOVE CAA-FECHA-OPER(5:2)  TO W600-FECHAPE(6:2)               02298014
+                                        W600-FEALRELA(6:2)              02299014
+           MOVE '-'                  TO W600-FECHAPE(8:1)               02300014
+                                        W600-FEALRELA(8:1)              02301014
+           MOVE CAA-FECHA-OPER(7:2)  TO W600-FECHAPE(9:2)               02302014
+                                        W600-FEALRELA(9:2)              02303014
+           MOVE '0001-01-01'         TO W600-FECANCEL                   02304014
+      *                                                                 02305014
+           EXEC CICS                                                    02306014
+               LINK PROGRAM (PE2C6000)                                  02307014
+               COMMAREA     (W-PEWC6000)                                02308014
+           END-EXEC                                                     02309014
+      *                                                                 02310014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             02311014
+              MOVE 'ERROR EN PE2C6000'  TO ABC-REFERENCIA               02312014
+              MOVE 'PE2C6000'           TO ABC-OBJETO-ERROR             02313014
+              PERFORM 999-ABEND-CICS                                    02314014
            END-IF                                                       02315014
-      *A2012-F.                                                         02316014
-      *200711038-INI                                                    02317014
-           IF CAA-CENTRO-CONT = '0542' AND                              02318014
-              REG0101I        = 'S'                                     02319014
-              PERFORM CUENTA-REGISTRO                                   02320014
-                 THRU CUENTA-REGISTRO-FIN                               02321014
-           END-IF                                                       02322014
-      *200711038-FIN                                                    02323014
-           PERFORM MOVER-A-TABLA                                        02324014
-              THRU MOVER-A-TABLA-FIN                                    02325014
-      *                                                                 02326014
-           MOVE 'N'               TO  VARC-CLMAST.                      02327014
-           MOVE CAA-FECHA-OPER    TO  VARC-FE-ULT-EXT VARC-FE-ALTA.     02328014
-           MOVE 0                 TO  VARC-FE-CARTERA.                  02329014
-           MOVE 'A'               TO  VARC-SITUAC                       02330014
-      *                                                                 02331014
-           MOVE CAA-FECHA-OPER    TO  W-FECHA-AMD                       02332014
-           MOVE W-AA-AMD          TO  W-AA-DMA-G                        02333014
-           MOVE W-MM-AMD          TO  W-MM-DMA-G                        02334014
-           MOVE W-DD-AMD          TO  W-DD-DMA-G                        02335014
-           MOVE W-FECHA-DMA-G     TO  FUA0101O                          02336014
-      *200503172-INI                                                    02337014
-           MOVE W-FECHA-DMA-G     TO  ALT0101O                          02338014
-           MOVE CAA-HORA-TRANS    TO  HUM0101O                          02339014
-           MOVE CAA-USERID        TO  USU0101O                          02340014
-      *200503172-FIN                                                    02341014
-           MOVE 0                 TO  VARC-FECHA-102                    02342014
+      *                                                                 02316014
+           EVALUATE W600-PECRETOR                                       02317014
+           WHEN '00'                                                    02318014
+                CONTINUE                                                02319014
+           WHEN OTHER                                                   02320014
+               MOVE  -1                  TO CTA0101L                    02321014
+               MOVE 'VLE0907'            TO CAA-COD-ERROR               02322014
+               MOVE 'PE2C6000'           TO CAA-VAR1-ERROR              02323014
+               MOVE W600-PECRETOR        TO CAA-VAR2-ERROR              02324014
+               PERFORM 3-FINAL                                          02325014
+           END-EVALUATE.                                                02326014
+      *A2012-I.                                                         02327014
+           IF VXMI-APCTAOFI = 'N' AND CAA-CENTRO-CONT NOT = '0567'      02328014
+               MOVE  -1                  TO CTA0101L                    02329014
+               MOVE 'VLE1653'            TO CAA-COD-ERROR               02330014
+               PERFORM 3-FINAL                                          02331014
+           END-IF                                                       02332014
+      *A2012-F.                                                         02333014
+      *200711038-INI                                                    02334014
+           IF CAA-CENTRO-CONT = '0542' AND                              02335014
+              REG0101I        = 'S'                                     02336014
+              PERFORM CUENTA-REGISTRO                                   02337014
+                 THRU CUENTA-REGISTRO-FIN                               02338014
+           END-IF                                                       02339014
+      *200711038-FIN                                                    02340014
+           PERFORM MOVER-A-TABLA                                        02341014
+              THRU MOVER-A-TABLA-FIN                                    02342014
       *                                                                 02343014
-           MOVE 'N'               TO  VARC-OPER-TIT                     02344014
-      *                                                                 02345014
-           MOVE END0101I          TO  VARC-CTAVAL20(1:4)                02346014
-           MOVE CEN0101I          TO  VARC-CTAVAL20(5:4)                02347014
-           MOVE DGT0101I          TO  VARC-CTAVAL20(9:2)                02348014
-           MOVE PRD0101I          TO  VARC-CTAVAL20(11:2)               02349014
-           MOVE CTA0101I          TO  VARC-CTAVAL20(13:7)               02350014
-           MOVE DG20101I          TO  VARC-CTAVAL20(20:1)               02351014
-      *                                                                 02352014
-      *  SE MUEVE EL VALOR DE 3 AL CAMPO VARC-GRUPO, POR CONSIDERARSE   02353014
-      *  CUENTA APERTURADA DE LOS CLIENTES CON CTA GLOBAL               02354014
-      *                                                                 02355014
-JIPC       IF TAF0101I = '51'          AND                              02356014
-27-10         OPERA-BOLSA              AND                              02357014
-              W-CTA-ABO-JUR = NC20101I AND                              02358014
-              W-CTA-CAR-JUR = NCC0101I                                  02359014
-              MOVE 3              TO  VARC-GRUPO                        02360014
-           END-IF                                                       02361014
+           MOVE 'N'               TO  VARC-CLMAST.                      02344014
+           MOVE CAA-FECHA-OPER    TO  VARC-FE-ULT-EXT VARC-FE-ALTA.     02345014
+           MOVE 0                 TO  VARC-FE-CARTERA.                  02346014
+           MOVE 'A'               TO  VARC-SITUAC                       02347014
+      *                                                                 02348014
+           MOVE CAA-FECHA-OPER    TO  W-FECHA-AMD                       02349014
+           MOVE W-AA-AMD          TO  W-AA-DMA-G                        02350014
+           MOVE W-MM-AMD          TO  W-MM-DMA-G                        02351014
+           MOVE W-DD-AMD          TO  W-DD-DMA-G                        02352014
+           MOVE W-FECHA-DMA-G     TO  FUA0101O                          02353014
+      *200503172-INI                                                    02354014
+           MOVE W-FECHA-DMA-G     TO  ALT0101O                          02355014
+           MOVE CAA-HORA-TRANS    TO  HUM0101O                          02356014
+           MOVE CAA-USERID        TO  USU0101O                          02357014
+      *200503172-FIN                                                    02358014
+           MOVE 0                 TO  VARC-FECHA-102                    02359014
+      *                                                                 02360014
+           MOVE 'N'               TO  VARC-OPER-TIT                     02361014
       *                                                                 02362014
-      *  SE GRABA OFICNA QUE APERTURA LA OFICINA                        02363014
-      *  JIPC                         17-04-2001                        02364014
-      *                                                                 02365014
-           MOVE CAA-CENTRO-CONT   TO  VARC-PRESEN                       02366014
-      *                                                                 02367014
-           MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      02368014
-                                      VARC-FEALTREG                     02369014
-           MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     02370014
-           MOVE CAA-TERMINAL      TO  VARC-NUMTER                       02371014
-           MOVE CAA-USERID        TO  VARC-USUARIO                      02372014
-                                                                        02373014
-           EXEC SQL                                                     02374014
-                INSERT INTO VLDTARC                                     02375014
-                VALUES (:DCLVLDTARC)                                    02376014
-           END-EXEC                                                     02377014
-      *                                                                 02378014
-           MOVE SQLCODE TO SQLCODE-AUX                                  02379014
-      *                                                                 02380014
-           EVALUATE TRUE                                                02381014
-              WHEN DB2-OK                                               02382014
-                   INITIALIZE W-VLWCLOG0                                02383014
-                              LOGVLDTARC                                02384014
-                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          02385014
-                   MOVE 'INSERT'              TO  VL7LOG-OPERACION      02386014
-                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   02387014
-                   MOVE DCLVLDTARC            TO  LOGVLDTARC            02388014
-                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  02389014
-                   PERFORM LLAMAR-VL7CRLOG                              02390014
-                      THRU LLAMAR-VL7CRLOG-FIN                          02391014
-                                                                        02392014
-                   PERFORM INSERTAR-VCTASMES                            02393014
-                      THRU INSERTAR-VCTASMES-FIN                        02394014
+           MOVE END0101I          TO  VARC-CTAVAL20(1:4)                02363014
+           MOVE CEN0101I          TO  VARC-CTAVAL20(5:4)                02364014
+           MOVE DGT0101I          TO  VARC-CTAVAL20(9:2)                02365014
+           MOVE PRD0101I          TO  VARC-CTAVAL20(11:2)               02366014
+           MOVE CTA0101I          TO  VARC-CTAVAL20(13:7)               02367014
+           MOVE DG20101I          TO  VARC-CTAVAL20(20:1)               02368014
+      *                                                                 02369014
+      *  SE MUEVE EL VALOR DE 3 AL CAMPO VARC-GRUPO, POR CONSIDERARSE   02370014
+      *  CUENTA APERTURADA DE LOS CLIENTES CON CTA GLOBAL               02371014
+      *                                                                 02372014
+JIPC       IF TAF0101I = '51'          AND                              02373014
+27-10         OPERA-BOLSA              AND                              02374014
+              W-CTA-ABO-JUR = NC20101I AND                              02375014
+              W-CTA-CAR-JUR = NCC0101I                                  02376014
+              MOVE 3              TO  VARC-GRUPO                        02377014
+           END-IF                                                       02378014
+      *                                                                 02379014
+      *  SE GRABA OFICNA QUE APERTURA LA OFICINA                        02380014
+      *  JIPC                         17-04-2001                        02381014
+      *                                                                 02382014
+           MOVE CAA-CENTRO-CONT   TO  VARC-PRESEN                       02383014
+      *                                                                 02384014
+           MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      02385014
+                                      VARC-FEALTREG                     02386014
+           MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     02387014
+           MOVE CAA-TERMINAL      TO  VARC-NUMTER                       02388014
+           MOVE CAA-USERID        TO  VARC-USUARIO                      02389014
+                                                                        02390014
+           EXEC SQL                                                     02391014
+                INSERT INTO VLDTARC                                     02392014
+                VALUES (:DCLVLDTARC)                                    02393014
+           END-EXEC                                                     02394014
       *                                                                 02395014
-              WHEN OTHER                                                02396014
-                   MOVE 'INSERT'      TO  ABC-REFERENCIA                02397014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              02398014
-                   PERFORM 999-ABEND-DB2                                02399014
-      *                                                                 02400014
-           END-EVALUATE.                                                02401014
-      *                                                                 02402014
-      **************************************************************    02403014
-      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    02404014
-      * RUTINA PARA DAR ALTA, VINCULA LA CTA ECONOMICA CON LA CTA*      02405014
-      * VALOR, IMPIDE LA BAJA DE LA CTA ECONOMICA VINCULADA       *     02406014
-      **************************************************************    02407014
-      *                                                                 02408014
-           MOVE NCC0101I       TO  W-CARGO                              02409014
-           MOVE NC20101I       TO  W-ABO                                02410014
-                                                                        02411014
-      *200711038-INI                                                    02412014
-           IF REG0101I = 'N'                                            02413014
-      *200711038-FIN                                                    02414014
-              IF W-CARGO = W-ABO                                        02415014
-                 INITIALIZE                     BGECMSC                 02416014
-                                                                        02417014
-                 MOVE '1'                   TO MSC-FUNCION              02418014
-                 MOVE NCC0101I(11:2)        TO MSC-CUENTA(1:2)          02419014
-                 MOVE NCC0101I(13:8)        TO MSC-CUENTA(3:8)          02420014
-                 MOVE NCC0101I(1:4)         TO MSC-ENTIDAD              02421014
-                 MOVE NCC0101I(5:4)         TO MSC-CENTRO-ALTA          02422014
-                                                                        02423014
-                 PERFORM RUTINA-BGECMSC                                 02424014
-                    THRU RUTINA-BGECMSC-F                               02425014
-              ELSE                                                      02426014
-                 INITIALIZE                     BGECMSC                 02427014
+           MOVE SQLCODE TO SQLCODE-AUX                                  02396014
+      *                                                                 02397014
+           EVALUATE TRUE                                                02398014
+              WHEN DB2-OK                                               02399014
+                   INITIALIZE W-VLWCLOG0                                02400014
+                              LOGVLDTARC                                02401014
+                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          02402014
+                   MOVE 'INSERT'              TO  VL7LOG-OPERACION      02403014
+                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   02404014
+                   MOVE DCLVLDTARC            TO  LOGVLDTARC            02405014
+                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  02406014
+                   PERFORM LLAMAR-VL7CRLOG                              02407014
+                      THRU LLAMAR-VL7CRLOG-FIN                          02408014
+                                                                        02409014
+                   PERFORM INSERTAR-VCTASMES                            02410014
+                      THRU INSERTAR-VCTASMES-FIN                        02411014
+      *                                                                 02412014
+              WHEN OTHER                                                02413014
+                   MOVE 'INSERT'      TO  ABC-REFERENCIA                02414014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              02415014
+                   PERFORM 999-ABEND-DB2                                02416014
+      *                                                                 02417014
+           END-EVALUATE.                                                02418014
+      *                                                                 02419014
+      **************************************************************    02420014
+      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    02421014
+      * RUTINA PARA DAR ALTA, VINCULA LA CTA ECONOMICA CON LA CTA*      02422014
+      * VALOR, IMPIDE LA BAJA DE LA CTA ECONOMICA VINCULADA       *     02423014
+      **************************************************************    02424014
+      *                                                                 02425014
+           MOVE NCC0101I       TO  W-CARGO                              02426014
+           MOVE NC20101I       TO  W-ABO                                02427014
                                                                         02428014
-                 MOVE '1'                   TO MSC-FUNCION              02429014
-                 MOVE NCC0101I(11:2)        TO MSC-CUENTA(1:2)          02430014
-                 MOVE NCC0101I(13:8)        TO MSC-CUENTA(3:8)          02431014
-                 MOVE NCC0101I(1:4)         TO MSC-ENTIDAD              02432014
-                 MOVE NCC0101I(5:4)         TO MSC-CENTRO-ALTA          02433014
+      *200711038-INI                                                    02429014
+           IF REG0101I = 'N'                                            02430014
+      *200711038-FIN                                                    02431014
+              IF W-CARGO = W-ABO                                        02432014
+                 INITIALIZE                     BGECMSC                 02433014
                                                                         02434014
-                 PERFORM RUTINA-BGECMSC                                 02435014
-                    THRU RUTINA-BGECMSC-F                               02436014
-                                                                        02437014
-                 INITIALIZE                     BGECMSC                 02438014
-                                                                        02439014
-                 MOVE '1'                   TO MSC-FUNCION              02440014
-                 MOVE NC20101I(11:2)        TO MSC-CUENTA(1:2)          02441014
-                 MOVE NC20101I(13:8)        TO MSC-CUENTA(3:8)          02442014
-                 MOVE NC20101I(1:4)         TO MSC-ENTIDAD              02443014
-                 MOVE NC20101I(5:4)         TO MSC-CENTRO-ALTA          02444014
+                 MOVE '1'                   TO MSC-FUNCION              02435014
+                 MOVE NCC0101I(11:2)        TO MSC-CUENTA(1:2)          02436014
+                 MOVE NCC0101I(13:8)        TO MSC-CUENTA(3:8)          02437014
+                 MOVE NCC0101I(1:4)         TO MSC-ENTIDAD              02438014
+                 MOVE NCC0101I(5:4)         TO MSC-CENTRO-ALTA          02439014
+                                                                        02440014
+                 PERFORM RUTINA-BGECMSC                                 02441014
+                    THRU RUTINA-BGECMSC-F                               02442014
+              ELSE                                                      02443014
+                 INITIALIZE                     BGECMSC                 02444014
                                                                         02445014
-                 PERFORM RUTINA-BGECMSC                                 02446014
-                    THRU RUTINA-BGECMSC-F                               02447014
-              END-IF                                                    02448014
-      *200711038-INI                                                    02449014
-           END-IF.                                                      02450014
-      *200711038-FIN                                                    02451014
-      ******************************************************************02452014
-      *****************RUTINA BGECMSC****DAVID  06-11-1998**************02453014
-JPC@2 *                                                                *02454014
-JPC@2 ******************************************************************02455014
-JPC@2 *****************RUTINA SM7CNIN0 ** CAMPAÑAS *********************02456014
-JPC@2 ******************************************************************02457014
-JPC@2      INITIALIZE                     W-SMWCNIN0                    02458014
-JPC@2      MOVE 'I'                   TO  NIN0-OPCION                   02459014
-JPC@2      MOVE 'VL00'                TO  NIN0-APLICACION.              02460014
-JPC@2      MOVE VARC-CTAVAL20 (01:08) TO  NIN0-CONTRATO (01:08)         02461014
-JPC@2      MOVE VARC-CTAVAL20 (11:10) TO  NIN0-CONTRATO (09:10)         02462014
-JPC@2      MOVE 'O'                   TO  NIN0-IND-CAPTURA.             02463014
-JPC@2      MOVE 'A'                   TO  NIN0-IND-ACTIVO.              02464014
-JPC@2      MOVE GVT0101I              TO  NIN0-GEST-VTA.                02465014
-JPC@2      MOVE CAV0101I              TO  NIN0-CANAL-VTA.               02466014
-JPC@2      MOVE SCV0101I              TO  NIN0-SUBCANAL-VTA.            02467014
-JPC@2      MOVE CAM0101I              TO  NIN0-CODCAMP.                 02468014
-JPC@2      MOVE CAA-USERID            TO  NIN0-GESTOR-CONT.             02469014
-JPC@2 *                                                                 02470014
-JPC@2      EXEC CICS                                                    02471014
-JPC@2        LINK PROGRAM  (SM7CNIN0)                                   02472014
-JPC@2             COMMAREA (SMWCNIN0)                                   02473014
-JPC@2      END-EXEC                                                     02474014
-JPC@2 *                                                                 02475014
-JPC@2      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         02476014
-JPC@2         MOVE 'ERROR EN SM7CNIN0'  TO ABC-REFERENCIA               02477014
-JPC@2         MOVE 'SM7CNIN0'           TO ABC-OBJETO-ERROR             02478014
-JPC@2         PERFORM 999-ABEND-CICS                                    02479014
-JPC@2      END-IF                                                       02480014
-JPC@2 *                                                                 02481014
-JPC@2      EVALUATE NIN0-CODRETORN                                      02482014
-JPC@2          WHEN '00'                                                02483014
-JPC@2               CONTINUE                                            02484014
-JPC@2          WHEN '10'                                                02485014
-JPC@2               MOVE  -1                    TO GVT0101L             02486014
-JPC@2               MOVE 'VLE2169'              TO CAA-COD-ERROR        02487014
-JPC@2               MOVE 'ERROR GESTOR-VTA/CAN' TO CAA-VAR1-ERROR       02488014
-JPC@2               MOVE 'AL/SUBCANAL/CAMPAÑA ' TO CAA-VAR2-ERROR       02489014
-JPC@2               PERFORM 3-FINAL                                     02490014
-JPC@4          WHEN '80'                                                02491014
-JPC@4               MOVE  -1                    TO CAV0101L             02492014
-JPC@4               MOVE 'VLE2169'              TO CAA-COD-ERROR        02493014
-JPC@4               MOVE 'CANAL DE VENTA NO   ' TO CAA-VAR1-ERROR       02494014
-JPC@4               MOVE 'VALIDO              ' TO CAA-VAR2-ERROR       02495014
-JPC@4               PERFORM 3-FINAL                                     02496014
-JPC@4          WHEN '81'                                                02497014
-JPC@4               MOVE  -1                    TO SCV0101L             02498014
-JPC@4               MOVE 'VLE2169'              TO CAA-COD-ERROR        02499014
-JPC@4               MOVE 'SUBCANAL DE VENTA NO' TO CAA-VAR1-ERROR       02500014
-JPC@4               MOVE ' VALIDO             ' TO CAA-VAR2-ERROR       02501014
-JPC@4               PERFORM 3-FINAL                                     02502014
-JPC@4          WHEN '90'                                                02503014
-JPC@4               MOVE  -1                    TO GVT0101L             02504014
-JPC@4               MOVE 'VLE2169'              TO CAA-COD-ERROR        02505014
-JPC@4               MOVE 'GESTOR DE VENTA NO  ' TO CAA-VAR1-ERROR       02506014
-JPC@4               MOVE 'VALIDO              ' TO CAA-VAR2-ERROR       02507014
-JPC@4               PERFORM 3-FINAL                                     02508014
-JPC@2          WHEN '98'                                                02509014
-JPC@2          WHEN '99'                                                02510014
-JPC@2               MOVE -1                     TO GVT0101L             02511014
-JPC@2               MOVE NIN0-COD-ERROR         TO CAA-COD-ERROR        02512014
-JPC@2               MOVE NIN0-VAR1-ERROR        TO CAA-VAR1-ERROR       02513014
-JPC@2               MOVE NIN0-VAR2-ERROR        TO CAA-VAR2-ERROR       02514014
-JPC@2               PERFORM 3-FINAL                                     02515014
-JPC@2          WHEN OTHER                                               02516014
-JPC@2               MOVE 'VLA0112'              TO CAA-COD-AVISO1       02517014
-JPC@2               MOVE 'NUEVA INFORMACION NO' TO CAA-VAR1-AVISO1      02518014
-JPC@2               MOVE 'SATISFACTORIA.RET:@@' TO CAA-VAR2-AVISO1      02519014
-JPC@2               MOVE NIN0-CODRETORN         TO CAA-VAR2-AVISO1(19:2)02520014
-JPC@2      END-EVALUATE.                                                02521014
-JPC@2 *                                                                 02522014
-       220-ALTA-NUEVA-FIN. EXIT.                                        02523014
-      *                                                                 02524014
-      *                                                                 02525014
-      *A2011.                                                           02526014
-      ******************************************************************02527014
-      * CADA VEZ QUE SE DE DE ALTA UN NUEVA CUENTA HAY QUE COMPROBAR QUE02528014
-      * EXISTA EL PRODUCTO 1 ( CUSTODIA ) EN LA TABLA DE PRODUCTOS, DES-02529014
-      * PUES SE DA DE ALTA UN NUEVO REGISTRO EN LA TABLA DE RELACION    02530014
-      * CUENTA VALOR/PRODUCTO CON LA NUEVA CUENTA Y EL PRODUCTO CUSTODIA02531014
-      *                                                                 02532014
-      ******************************************************************02533014
-      *                                                                 02534014
-       223-RELACION-PRODUCTO.                                           02535014
-                                                                        02536014
-           MOVE      1                TO VPRO-PRODUCT                   02537014
-                                                                        02538014
-           PERFORM 2231-SELECT-PRODUCTO                                 02539014
-              THRU 2231-SELECT-PRODUCTO-FIN                             02540014
-                                                                        02541014
-           INITIALIZE DCLVLDTRPR                                        02542014
-      *                                                                 02543014
-           MOVE VPRO-PRODUCT        TO VRPR-PRODUCT                     02544014
-           MOVE CTA0101O            TO VRPR-CUENTA                      02545014
-           MOVE VARC-RUT            TO VRPR-RUT                         02546014
-           MOVE VARC-INDSAB         TO VRPR-INDSAB                      02547014
-                                                                        02548014
-           MOVE CAA-FECHA-OPER      TO  VRPR-FEULMOD                    02549014
-                                        VRPR-FEALTREG                   02550014
-           MOVE CAA-HORA-TRANS      TO  VRPR-HORULMOD                   02551014
-           MOVE CAA-TERMINAL        TO  VRPR-NUMTER                     02552014
-           MOVE CAA-USERID          TO  VRPR-USUARIO                    02553014
-                                                                        02554014
-           PERFORM 2232-INSERT-RELACPRO                                 02555014
-              THRU 2232-INSERT-RELACPRO-FIN.                            02556014
-                                                                        02557014
-       223-RELACION-PRODUCTO-FIN.                                       02558014
-           EXIT.                                                        02559014
-      ******************************************************************02560014
-      *                 2231-SELECT-PRODUCTO                           *02561014
-      *  ACCEDER A TABLA PRODUCTOS PARA COMPROBAR QUE EXISTA EL PRODUC *02562014
-      *  1 ( CUSTODIA )                                                *02563014
-      ******************************************************************02564014
-      *                                                                 02565014
-       2231-SELECT-PRODUCTO.                                            02566014
-      *                                                                 02567014
-           EXEC SQL                                                     02568014
-                SELECT  VPRO_PRODUCT                                    02569014
-                  INTO :VPRO-PRODUCT                                    02570014
-                  FROM  VLDTPRO                                         02571014
-                 WHERE  VPRO_PRODUCT = :VPRO-PRODUCT                    02572014
-           END-EXEC                                                     02573014
-      *                                                                 02574014
-           MOVE SQLCODE             TO SQLCODE-AUX                      02575014
-      *                                                                 02576014
-           EVALUATE TRUE                                                02577014
-              WHEN DB2-OK                                               02578014
-      *A2011-RUTLOG-I                                                   02579014
-                   INITIALIZE W-VLWCLOG0                                02580014
-                              LOGVLDTPRO                                02581014
-                   MOVE 'VLDTPRO'             TO  VL7LOG-TABLA          02582014
-                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      02583014
-                   MOVE LENGTH OF DCLVLDTPRO  TO  VL7LOG-REGISTRO-LEN   02584014
-                   MOVE VPRO-PRODUCT          TO  LPRO-PRODUCT          02585014
-                   MOVE LOGVLDTPRO            TO  VL7LOG-REGISTRO-TEXT  02586014
-                   PERFORM LLAMAR-VL7CRLOG                              02587014
-                      THRU LLAMAR-VL7CRLOG-FIN                          02588014
-      *A2011-RUTLOG-F                                                   02589014
-                                                                        02590014
-              WHEN DB2-NOTFND                                           02591014
-                   MOVE  'VLE0901'  TO  CAA-COD-ERROR                   02592014
-                   MOVE  'VLDTPRO'  TO  CAA-VAR1-ERROR                  02593014
-                   MOVE  -1         TO  CTA0101L                        02594014
-                   PERFORM  3-FINAL                                     02595014
-              WHEN OTHER                                                02596014
-                   MOVE 'SELECT'    TO  ABC-REFERENCIA                  02597014
-                   MOVE 'VLDTPRO'   TO  ABC-OBJETO-ERROR                02598014
-                   PERFORM 999-ABEND-DB2                                02599014
-           END-EVALUATE.                                                02600014
-      *                                                                 02601014
-       2231-SELECT-PRODUCTO-FIN.                                        02602014
-           EXIT.                                                        02603014
-                                                                        02604014
-      ******************************************************************02605014
-      *                 2232-INSERT-RELACPRO                           *02606014
-      *  INSERTAR NUEVO REGISTRO EN LA TABLA DE RELAC. PRODUCTOS       *02607014
-      ******************************************************************02608014
-      *                                                                 02609014
-       2232-INSERT-RELACPRO.                                            02610014
-      *                                                                 02611014
-            EXEC SQL                                                    02612014
-                 INSERT INTO VLDTRPR                                    02613014
-                 VALUES (:DCLVLDTRPR)                                   02614014
-            END-EXEC                                                    02615014
-      *                                                                 02616014
-            MOVE SQLCODE            TO SQLCODE-AUX                      02617014
+                 MOVE '1'                   TO MSC-FUNCION              02446014
+                 MOVE NCC0101I(11:2)        TO MSC-CUENTA(1:2)          02447014
+                 MOVE NCC0101I(13:8)        TO MSC-CUENTA(3:8)          02448014
+                 MOVE NCC0101I(1:4)         TO MSC-ENTIDAD              02449014
+                 MOVE NCC0101I(5:4)         TO MSC-CENTRO-ALTA          02450014
+                                                                        02451014
+                 PERFORM RUTINA-BGECMSC                                 02452014
+                    THRU RUTINA-BGECMSC-F                               02453014
+                                                                        02454014
+                 INITIALIZE                     BGECMSC                 02455014
+                                                                        02456014
+                 MOVE '1'                   TO MSC-FUNCION              02457014
+                 MOVE NC20101I(11:2)        TO MSC-CUENTA(1:2)          02458014
+                 MOVE NC20101I(13:8)        TO MSC-CUENTA(3:8)          02459014
+                 MOVE NC20101I(1:4)         TO MSC-ENTIDAD              02460014
+                 MOVE NC20101I(5:4)         TO MSC-CENTRO-ALTA          02461014
+                                                                        02462014
+                 PERFORM RUTINA-BGECMSC                                 02463014
+                    THRU RUTINA-BGECMSC-F                               02464014
+              END-IF                                                    02465014
+      *200711038-INI                                                    02466014
+           END-IF.                                                      02467014
+      *200711038-FIN                                                    02468014
+      ******************************************************************02469014
+      *****************RUTINA BGECMSC****DAVID  06-11-1998**************02470014
+JPC@2 *                                                                *02471014
+JPC@2 ******************************************************************02472014
+JPC@2 *****************RUTINA SM7CNIN0 ** CAMPAÑAS *********************02473014
+JPC@2 ******************************************************************02474014
+JPC@2      INITIALIZE                     W-SMWCNIN0                    02475014
+JPC@2      MOVE 'I'                   TO  NIN0-OPCION                   02476014
+JPC@2      MOVE 'VL00'                TO  NIN0-APLICACION.              02477014
+JPC@2      MOVE VARC-CTAVAL20 (01:08) TO  NIN0-CONTRATO (01:08)         02478014
+JPC@2      MOVE VARC-CTAVAL20 (11:10) TO  NIN0-CONTRATO (09:10)         02479014
+JPC@2      MOVE 'O'                   TO  NIN0-IND-CAPTURA.             02480014
+JPC@2      MOVE 'A'                   TO  NIN0-IND-ACTIVO.              02481014
+JPC@2      MOVE GVT0101I              TO  NIN0-GEST-VTA.                02482014
+JPC@2      MOVE CAV0101I              TO  NIN0-CANAL-VTA.               02483014
+JPC@2      MOVE SCV0101I              TO  NIN0-SUBCANAL-VTA.            02484014
+JPC@2      MOVE CAM0101I              TO  NIN0-CODCAMP.                 02485014
+JPC@2      MOVE CAA-USERID            TO  NIN0-GESTOR-CONT.             02486014
+JPC@2 *                                                                 02487014
+JPC@2      EXEC CICS                                                    02488014
+JPC@2        LINK PROGRAM  (SM7CNIN0)                                   02489014
+JPC@2             COMMAREA (SMWCNIN0)                                   02490014
+JPC@2      END-EXEC                                                     02491014
+JPC@2 *                                                                 02492014
+JPC@2      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         02493014
+JPC@2         MOVE 'ERROR EN SM7CNIN0'  TO ABC-REFERENCIA               02494014
+JPC@2         MOVE 'SM7CNIN0'           TO ABC-OBJETO-ERROR             02495014
+JPC@2         PERFORM 999-ABEND-CICS                                    02496014
+JPC@2      END-IF                                                       02497014
+JPC@2 *                                                                 02498014
+JPC@2      EVALUATE NIN0-CODRETORN                                      02499014
+JPC@2          WHEN '00'                                                02500014
+JPC@2               CONTINUE                                            02501014
+JPC@2          WHEN '10'                                                02502014
+JPC@2               MOVE  -1                    TO GVT0101L             02503014
+JPC@2               MOVE 'VLE2169'              TO CAA-COD-ERROR        02504014
+JPC@2               MOVE 'ERROR GESTOR-VTA/CAN' TO CAA-VAR1-ERROR       02505014
+JPC@2               MOVE 'AL/SUBCANAL/CAMPAÑA ' TO CAA-VAR2-ERROR       02506014
+JPC@2               PERFORM 3-FINAL                                     02507014
+JPC@4          WHEN '80'                                                02508014
+JPC@4               MOVE  -1                    TO CAV0101L             02509014
+JPC@4               MOVE 'VLE2169'              TO CAA-COD-ERROR        02510014
+JPC@4               MOVE 'CANAL DE VENTA NO   ' TO CAA-VAR1-ERROR       02511014
+JPC@4               MOVE 'VALIDO              ' TO CAA-VAR2-ERROR       02512014
+JPC@4               PERFORM 3-FINAL                                     02513014
+JPC@4          WHEN '81'                                                02514014
+JPC@4               MOVE  -1                    TO SCV0101L             02515014
+JPC@4               MOVE 'VLE2169'              TO CAA-COD-ERROR        02516014
+JPC@4               MOVE 'SUBCANAL DE VENTA NO' TO CAA-VAR1-ERROR       02517014
+JPC@4               MOVE ' VALIDO             ' TO CAA-VAR2-ERROR       02518014
+JPC@4               PERFORM 3-FINAL                                     02519014
+JPC@4          WHEN '90'                                                02520014
+JPC@4               MOVE  -1                    TO GVT0101L             02521014
+JPC@4               MOVE 'VLE2169'              TO CAA-COD-ERROR        02522014
+JPC@4               MOVE 'GESTOR DE VENTA NO  ' TO CAA-VAR1-ERROR       02523014
+JPC@4               MOVE 'VALIDO              ' TO CAA-VAR2-ERROR       02524014
+JPC@4               PERFORM 3-FINAL                                     02525014
+JPC@2          WHEN '98'                                                02526014
+JPC@2          WHEN '99'                                                02527014
+JPC@2               MOVE -1                     TO GVT0101L             02528014
+JPC@2               MOVE NIN0-COD-ERROR         TO CAA-COD-ERROR        02529014
+JPC@2               MOVE NIN0-VAR1-ERROR        TO CAA-VAR1-ERROR       02530014
+JPC@2               MOVE NIN0-VAR2-ERROR        TO CAA-VAR2-ERROR       02531014
+JPC@2               PERFORM 3-FINAL                                     02532014
+JPC@2          WHEN OTHER                                               02533014
+JPC@2               MOVE 'VLA0112'              TO CAA-COD-AVISO1       02534014
+JPC@2               MOVE 'NUEVA INFORMACION NO' TO CAA-VAR1-AVISO1      02535014
+JPC@2               MOVE 'SATISFACTORIA.RET:@@' TO CAA-VAR2-AVISO1      02536014
+JPC@2               MOVE NIN0-CODRETORN         TO CAA-VAR2-AVISO1(19:2)02537014
+JPC@2      END-EVALUATE.                                                02538014
+JPC@2 *                                                                 02539014
+       220-ALTA-NUEVA-FIN. EXIT.                                        02540014
+      *                                                                 02541014
+      *                                                                 02542014
+      *A2011.                                                           02543014
+      ******************************************************************02544014
+      * CADA VEZ QUE SE DE DE ALTA UN NUEVA CUENTA HAY QUE COMPROBAR QUE02545014
+      * EXISTA EL PRODUCTO 1 ( CUSTODIA ) EN LA TABLA DE PRODUCTOS, DES-02546014
+      * PUES SE DA DE ALTA UN NUEVO REGISTRO EN LA TABLA DE RELACION    02547014
+      * CUENTA VALOR/PRODUCTO CON LA NUEVA CUENTA Y EL PRODUCTO CUSTODIA02548014
+      *                                                                 02549014
+      ******************************************************************02550014
+      *                                                                 02551514
+LRH@6 * 223-RELACION-PRODUCTO YA NO ENLAZA UNICAMENTE EL PRODUCTO 1     02551520
+LRH@6 * (CUSTODIA): CARGA UNA TABLA CON LOS PRODUCTOS A ENLAZAR Y LA    02551530
+LRH@6 * RECORRE, PARA PODER LIGAR MAS DE UN PRODUCTO A LA APERTURA.     02551540
+      *                                                                 02551550
+       223-RELACION-PRODUCTO.                                           02552014
+                                                                        02552514
+LRH@6      PERFORM 2230-CARGA-PRODUCTOS-ALTA                            02552520
+LRH@6         THRU 2230-CARGA-PRODUCTOS-ALTA-FIN                        02552530
+                                                                        02552540
+LRH@6      PERFORM 2234-PROCESA-PRODUCTO-ALTA                           02552550
+LRH@6         THRU 2234-PROCESA-PRODUCTO-ALTA-FIN                       02552560
+LRH@6         VARYING IN-PRO FROM 1 BY 1                                02552570
+LRH@6           UNTIL IN-PRO > CONT-PRODUCTOS-ALTA.                     02552580
+                                                                        02552590
+       223-RELACION-PRODUCTO-FIN.                                       02575014
+           EXIT.                                                        02576014
+      ******************************************************************02576510
+      *                 2230-CARGA-PRODUCTOS-ALTA                      *02576520
+LRH@6 * ARMA LA LISTA DE PRODUCTOS A ENLAZAR A LA CUENTA VALOR NUEVA.  *02576530
+LRH@6 * POR DEFECTO SOLO SE ENLAZA EL PRODUCTO 1 (CUSTODIA); PARA      *02576540
+LRH@6 * ENLAZAR PRODUCTOS ADICIONALES BASTA CON AGREGAR ENTRADAS EN    *02576550
+LRH@6 * TB-PRODUCTO-COD ANTES DE ESTE PUNTO.                          * 02576560
+      ******************************************************************02576570
+      *                                                                 02576580
+LRH@6  2230-CARGA-PRODUCTOS-ALTA.                                       02576590
+      *                                                                 02576600
+LRH@6      INITIALIZE TB-PRODUCTOS-ALTA.                                02576610
+LRH@6      ADD  1                TO CONT-PRODUCTOS-ALTA.                02576620
+LRH@6      MOVE 1                TO TB-PRODUCTO-COD                     02576630
+LRH@6                               (CONT-PRODUCTOS-ALTA).              02576640
+      *                                                                 02576650
+LRH@6  2230-CARGA-PRODUCTOS-ALTA-FIN.                                   02576660
+           EXIT.                                                        02576670
+      ******************************************************************02576680
+      *                 2234-PROCESA-PRODUCTO-ALTA                     *02576690
+LRH@6 * COMPRUEBA UN PRODUCTO DE LA TABLA TB-PRODUCTO-COD Y DA DE     * 02576700
+LRH@6 * ALTA EL REGISTRO DE RELACION CUENTA VALOR/PRODUCTO.           * 02576710
+      ******************************************************************02576720
+      *                                                                 02576730
+LRH@6  2234-PROCESA-PRODUCTO-ALTA.                                      02576740
+                                                                        02576750
+LRH@6      MOVE TB-PRODUCTO-COD (IN-PRO)  TO VPRO-PRODUCT.              02576760
+                                                                        02576770
+           PERFORM 2231-SELECT-PRODUCTO                                 02576780
+              THRU 2231-SELECT-PRODUCTO-FIN                             02576790
+                                                                        02576800
+           INITIALIZE DCLVLDTRPR                                        02576810
+      *                                                                 02576820
+           MOVE VPRO-PRODUCT        TO VRPR-PRODUCT                     02576830
+           MOVE CTA0101O            TO VRPR-CUENTA                      02576840
+           MOVE VARC-RUT            TO VRPR-RUT                         02576850
+           MOVE VARC-INDSAB         TO VRPR-INDSAB                      02576860
+                                                                        02576870
+           MOVE CAA-FECHA-OPER      TO  VRPR-FEULMOD                    02576880
+                                        VRPR-FEALTREG                   02576890
+           MOVE CAA-HORA-TRANS      TO  VRPR-HORULMOD                   02576900
+           MOVE CAA-TERMINAL        TO  VRPR-NUMTER                     02576910
+           MOVE CAA-USERID          TO  VRPR-USUARIO                    02576920
+                                                                        02576930
+           PERFORM 2232-INSERT-RELACPRO                                 02576940
+              THRU 2232-INSERT-RELACPRO-FIN.                            02576950
+                                                                        02576960
+LRH@6  2234-PROCESA-PRODUCTO-ALTA-FIN.                                  02576970
+           EXIT.                                                        02576980
+      ******************************************************************02577014
+      *                 2231-SELECT-PRODUCTO                           *02578014
+      *  ACCEDER A TABLA PRODUCTOS PARA COMPROBAR QUE EXISTA EL PRODUC *02579014
+      *  1 ( CUSTODIA )                                                *02580014
+      ******************************************************************02581014
+      *                                                                 02582014
+       2231-SELECT-PRODUCTO.                                            02583014
+      *                                                                 02584014
+           EXEC SQL                                                     02585014
+                SELECT  VPRO_PRODUCT                                    02586014
+                  INTO :VPRO-PRODUCT                                    02587014
+                  FROM  VLDTPRO                                         02588014
+                 WHERE  VPRO_PRODUCT = :VPRO-PRODUCT                    02589014
+           END-EXEC                                                     02590014
+      *                                                                 02591014
+           MOVE SQLCODE             TO SQLCODE-AUX                      02592014
+      *                                                                 02593014
+           EVALUATE TRUE                                                02594014
+              WHEN DB2-OK                                               02595014
+      *A2011-RUTLOG-I                                                   02596014
+                   INITIALIZE W-VLWCLOG0                                02597014
+                              LOGVLDTPRO                                02598014
+                   MOVE 'VLDTPRO'             TO  VL7LOG-TABLA          02599014
+                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      02600014
+                   MOVE LENGTH OF DCLVLDTPRO  TO  VL7LOG-REGISTRO-LEN   02601014
+                   MOVE VPRO-PRODUCT          TO  LPRO-PRODUCT          02602014
+                   MOVE LOGVLDTPRO            TO  VL7LOG-REGISTRO-TEXT  02603014
+                   PERFORM LLAMAR-VL7CRLOG                              02604014
+                      THRU LLAMAR-VL7CRLOG-FIN                          02605014
+      *A2011-RUTLOG-F                                                   02606014
+                                                                        02607014
+              WHEN DB2-NOTFND                                           02608014
+                   MOVE  'VLE0901'  TO  CAA-COD-ERROR                   02609014
+                   MOVE  'VLDTPRO'  TO  CAA-VAR1-ERROR                  02610014
+                   MOVE  -1         TO  CTA0101L                        02611014
+                   PERFORM  3-FINAL                                     02612014
+              WHEN OTHER                                                02613014
+                   MOVE 'SELECT'    TO  ABC-REFERENCIA                  02614014
+                   MOVE 'VLDTPRO'   TO  ABC-OBJETO-ERROR                02615014
+                   PERFORM 999-ABEND-DB2                                02616014
+           END-EVALUATE.                                                02617014
       *                                                                 02618014
-            EVALUATE TRUE                                               02619014
-               WHEN DB2-OK                                              02620014
-      *A2011-RUTLOG-I                                                   02621014
-                   INITIALIZE W-VLWCLOG0                                02622014
-                              LOGVLDTRPR                                02623014
-                   MOVE 'VLDTRPR'             TO  VL7LOG-TABLA          02624014
-                   MOVE 'INSERT'              TO  VL7LOG-OPERACION      02625014
-                   MOVE LENGTH OF DCLVLDTRPR  TO  VL7LOG-REGISTRO-LEN   02626014
-                   MOVE DCLVLDTRPR            TO  LOGVLDTRPR            02627014
-                   MOVE LOGVLDTRPR            TO  VL7LOG-REGISTRO-TEXT  02628014
-                   PERFORM LLAMAR-VL7CRLOG                              02629014
-                      THRU LLAMAR-VL7CRLOG-FIN                          02630014
-      *A2011-RUTLOG-F                                                   02631014
-                                                                        02632014
-               WHEN DB2-DUPREC                                          02633014
-                    MOVE 'VLE0244'  TO  CAA-COD-ERROR                   02634014
-                    MOVE  -1        TO  CTA0101L                        02635014
-                    PERFORM  3-FINAL                                    02636014
-               WHEN OTHER                                               02637014
-                    MOVE 'INSERT'   TO  ABC-REFERENCIA                  02638014
-                    MOVE 'VLDTRPR'  TO  ABC-OBJETO-ERROR                02639014
-                    PERFORM 999-ABEND-DB2                               02640014
-           END-EVALUATE.                                                02641014
-      *                                                                 02642014
-       2232-INSERT-RELACPRO-FIN.                                        02643014
-           EXIT.                                                        02644014
-      ******************************************************************02645014
-      *                 2233-SELECT-CUST-INTERNA                       *02646014
-      *  ACCEDER A TABLA CUSTODIOS INTERNACIONAL                       *02647014
-      ******************************************************************02648014
-      *                                                                 02649014
-       2233-SELECT-CUST-INTER.                                          02650014
-      *                                                                *02651014
-           MOVE 1            TO  VXAG-TIPINT.                           02652014
-           MOVE CIN0101I     TO  W-CUSTINT.                             02653014
-           MOVE W-CUSTINT-N  TO  VXAG-INTERV.                           02654014
-      *                                                                *02655014
-           EXEC SQL                                                     02656014
-                SELECT  VXAG_NOMB_AGE                                   02657014
-                  INTO :VXAG-NOMB-AGE                                   02658014
-                  FROM  VLDTXAG                                         02659014
-                 WHERE  VXAG_TIPINT = :VXAG-TIPINT                      02660014
-                   AND  VXAG_INTERV = :VXAG-INTERV                      02661014
-           END-EXEC                                                     02662014
-      *                                                                *02663014
-           MOVE SQLCODE             TO SQLCODE-AUX                      02664014
-      *                                                                *02665014
-           EVALUATE TRUE                                                02666014
-               WHEN DB2-OK                                              02667014
-                    MOVE  VXAG-NOMB-AGE TO NCU0101O                     02668014
-               WHEN DB2-NOTFND                                          02669014
-                    MOVE  'NO EXIST CUSTODIO' TO NCU0101O               02670014
-               WHEN OTHER                                               02671014
-                    MOVE -1          TO  CIN0101L                       02672014
-                    MOVE 'SELECT'    TO  ABC-REFERENCIA                 02673014
-                    MOVE 'VLDTXAG'   TO  ABC-OBJETO-ERROR               02674014
-                    PERFORM 999-ABEND-DB2                               02675014
-           END-EVALUATE.                                                02676014
-      *                                                                *02677014
-       2233-SELECT-CUST-INTER-FIN.                                      02678014
-           EXIT.                                                        02679014
-      *                                                                 02680014
-       23-MODIFICACION.                                                 02681014
-      *                                                                 02682014
-      *200711038-INI                                                    02683014
-           IF CAA-CENTRO-CONT = '0542' AND                              02684014
-              REG0101I        = 'S'                                     02685014
-              PERFORM CUENTA-REGISTRO                                   02686014
-                 THRU CUENTA-REGISTRO-FIN                               02687014
-JPC@4         MOVE CAA-CENTRO-CONT TO SUC0101I                          02688014
-JPC@4         MOVE '99'            TO TAF0101I                          02689014
-           END-IF                                                       02690014
-      *200711038-FIN                                                    02691014
-      *                                                                 02692014
-           MOVE CTA0101-COMM-N  TO VARC-CUENTA                          02693014
-      *                                                                 02694014
-           PERFORM LEER-VLDTARC-MOD                                     02695014
-              THRU LEER-VLDTARC-MOD-FIN                                 02696014
+       2231-SELECT-PRODUCTO-FIN.                                        02619014
+           EXIT.                                                        02620014
+                                                                        02621014
+      ******************************************************************02622014
+      *                 2232-INSERT-RELACPRO                           *02623014
+      *  INSERTAR NUEVO REGISTRO EN LA TABLA DE RELAC. PRODUCTOS       *02624014
+      ******************************************************************02625014
+      *                                                                 02626014
+       2232-INSERT-RELACPRO.                                            02627014
+      *                                                                 02628014
+            EXEC SQL                                                    02629014
+                 INSERT INTO VLDTRPR                                    02630014
+                 VALUES (:DCLVLDTRPR)                                   02631014
+            END-EXEC                                                    02632014
+      *                                                                 02633014
+            MOVE SQLCODE            TO SQLCODE-AUX                      02634014
+      *                                                                 02635014
+            EVALUATE TRUE                                               02636014
+               WHEN DB2-OK                                              02637014
+      *A2011-RUTLOG-I                                                   02638014
+                   INITIALIZE W-VLWCLOG0                                02639014
+                              LOGVLDTRPR                                02640014
+                   MOVE 'VLDTRPR'             TO  VL7LOG-TABLA          02641014
+                   MOVE 'INSERT'              TO  VL7LOG-OPERACION      02642014
+                   MOVE LENGTH OF DCLVLDTRPR  TO  VL7LOG-REGISTRO-LEN   02643014
+                   MOVE DCLVLDTRPR            TO  LOGVLDTRPR            02644014
+                   MOVE LOGVLDTRPR            TO  VL7LOG-REGISTRO-TEXT  02645014
+                   PERFORM LLAMAR-VL7CRLOG                              02646014
+                      THRU LLAMAR-VL7CRLOG-FIN                          02647014
+      *A2011-RUTLOG-F                                                   02648014
+                                                                        02649014
+               WHEN DB2-DUPREC                                          02650014
+                    MOVE 'VLE0244'  TO  CAA-COD-ERROR                   02651014
+                    MOVE  -1        TO  CTA0101L                        02652014
+                    PERFORM  3-FINAL                                    02653014
+               WHEN OTHER                                               02654014
+                    MOVE 'INSERT'   TO  ABC-REFERENCIA                  02655014
+                    MOVE 'VLDTRPR'  TO  ABC-OBJETO-ERROR                02656014
+                    PERFORM 999-ABEND-DB2                               02657014
+           END-EVALUATE.                                                02658014
+      *                                                                 02659014
+       2232-INSERT-RELACPRO-FIN.                                        02660014
+           EXIT.                                                        02661014
+      ******************************************************************02662014
+      *                 2233-SELECT-CUST-INTERNA                       *02663014
+      *  ACCEDER A TABLA CUSTODIOS INTERNACIONAL                       *02664014
+      ******************************************************************02665014
+      *                                                                 02666014
+       2233-SELECT-CUST-INTER.                                          02667014
+      *                                                                *02668014
+           MOVE 1            TO  VXAG-TIPINT.                           02669014
+           MOVE CIN0101I     TO  W-CUSTINT.                             02670014
+           MOVE W-CUSTINT-N  TO  VXAG-INTERV.                           02671014
+      *                                                                *02672014
+           EXEC SQL                                                     02673014
+                SELECT  VXAG_NOMB_AGE                                   02674014
+                  INTO :VXAG-NOMB-AGE                                   02675014
+                  FROM  VLDTXAG                                         02676014
+                 WHERE  VXAG_TIPINT = :VXAG-TIPINT                      02677014
+                   AND  VXAG_INTERV = :VXAG-INTERV                      02678014
+           END-EXEC                                                     02679014
+      *                                                                *02680014
+           MOVE SQLCODE             TO SQLCODE-AUX                      02681014
+      *                                                                *02682014
+           EVALUATE TRUE                                                02683014
+               WHEN DB2-OK                                              02684014
+                    MOVE  VXAG-NOMB-AGE TO NCU0101O                     02685014
+               WHEN DB2-NOTFND                                          02686014
+                    MOVE  'NO EXIST CUSTODIO' TO NCU0101O               02687014
+               WHEN OTHER                                               02688014
+                    MOVE -1          TO  CIN0101L                       02689014
+                    MOVE 'SELECT'    TO  ABC-REFERENCIA                 02690014
+                    MOVE 'VLDTXAG'   TO  ABC-OBJETO-ERROR               02691014
+                    PERFORM 999-ABEND-DB2                               02692014
+           END-EVALUATE.                                                02693014
+      *                                                                *02694014
+       2233-SELECT-CUST-INTER-FIN.                                      02695014
+           EXIT.                                                        02696014
       *                                                                 02697014
-      *A2011-RUTLOG-I                                                   02698014
-                                                                        02699014
-           MOVE VARC-CUENTA             TO LARC-CUENTA                  02700014
-           PERFORM SELUND-VLDTARC                                       02701014
-              THRU SELUND-VLDTARC-FIN                                   02702014
-                                                                        02703014
-      *A2011-RUTLOG-F                                                   02704014
-                                                                        02705014
-           PERFORM VALIDAR-CAMPOS                                       02706014
-              THRU VALIDAR-CAMPOS-FIN                                   02707014
-      *                                                                 02708014
-      *200808196-INI                                                    02709014
-           MOVE END0101I   TO   WA-CTA-091 (01:04).                     02710014
-           MOVE CEN0101I   TO   WA-CTA-091 (05:04).                     02711014
-           MOVE '00'       TO   WA-CTA-091 (09:02).                     02712014
-           MOVE PRD0101I   TO   WA-CTA-091 (11:02).                     02713014
-           MOVE CTA0101I   TO   WA-CTA-091 (13:07).                     02714014
-           MOVE DG20101I   TO   WA-CTA-091 (20:01).                     02715014
-           IF NCC0101I (11:02)   = '91' OR                              02716014
-              NC20101I (11:02)   = '91'                                 02717014
-              IF WA-CTA-091 NOT = NCC0101I                              02718014
-                 MOVE  -1                    TO NCC0101L                02719014
-                 MOVE 'VLE2169'              TO CAA-COD-ERROR           02720014
-                 MOVE 'CTA-REGISTRO DEBE SE' TO CAA-VAR1-ERROR          02721014
-                 MOVE 'R IGUAL A CTA-VALOR ' TO CAA-VAR2-ERROR          02722014
-                 PERFORM 3-FINAL                                        02723014
-              END-IF                                                    02724014
-              IF WA-CTA-091 NOT = NC20101I                              02725014
-                 MOVE  -1                    TO NC20101L                02726014
-                 MOVE 'VLE2169'              TO CAA-COD-ERROR           02727014
-                 MOVE 'CTA-REGISTRO DEBE SE' TO CAA-VAR1-ERROR          02728014
-                 MOVE 'R IGUAL A CTA-VALOR ' TO CAA-VAR2-ERROR          02729014
-                 PERFORM 3-FINAL                                        02730014
-              END-IF                                                    02731014
-           END-IF.                                                      02732014
-      *200808196-FIN                                                    02733014
-                                                                        02734014
-      *A2012-I                                                          02735014
-      *200712034-INI                                                    02736014
-      *    IF MAN0101I NOT = VARC-NUMMAN                                02737014
-           IF MAN0101I NOT = VARC-GRUPO-CTAS                            02738014
-              IF CAA-CENTRO-CONT = '0567'                               02739014
-                 PERFORM ACCEDER-VLDTADT                                02740014
-                    THRU ACCEDER-VLDTADT-FIN                            02741014
-                 IF MAN0101I NOT < W-COUNT                              02742014
-      *             MOVE MAN0101I          TO VARC-NUMMAN               02743014
-                    MOVE MAN0101I          TO VARC-GRUPO-CTAS           02744014
-                 ELSE                                                   02745014
-      *             MOVE VARC-NUMMAN       TO MAN0101I                  02746014
-                    MOVE VARC-GRUPO-CTAS   TO MAN0101I                  02747014
-                    MOVE  -1               TO MAN0101L                  02748014
-                    MOVE 'VLE1652'         TO CAA-COD-ERROR             02749014
-                    PERFORM 3-FINAL                                     02750014
-                 END-IF                                                 02751014
-              ELSE                                                      02752014
-      *          MOVE VARC-NUMMAN          TO MAN0101I                  02753014
-                 MOVE VARC-GRUPO-CTAS      TO MAN0101I                  02754014
-      *200712034-FIN                                                    02755014
-                 MOVE  -1                  TO MAN0101L                  02756014
-                 MOVE 'VLE1652'            TO CAA-COD-ERROR             02757014
-                 PERFORM 3-FINAL                                        02758014
-              END-IF                                                    02759014
-           END-IF                                                       02760014
-      *A2012-I                                                          02761014
-JPC@4      MOVE SUC0101I        TO W-SUCVAL                             02762014
-JPC@4      IF ENT0101I = '0069' OR '2010'                               02763014
-JPC@4         IF (CTAGLOB-COMM  = NCC0101-COMM)  AND                    02764014
-JPC@4            (CTAGLOB-COMM  = NC20101-COMM)  AND                    02765014
-JPC@4            ((NCC0101I NOT = NCC0101-COMM)                         02766014
-JPC@4         OR  (NC20101I NOT = NC20101-COMM)) AND                    02767014
-JIP@4            (W-SUCVAL      = VARC-SUCURS)                          02768014
-                 MOVE  -1                  TO SUC0101L                  02769014
-                 MOVE 'VLE2257'            TO CAA-COD-ERROR             02770014
-                 PERFORM 3-FINAL                                        02771014
-JPC@4         END-IF                                                    02772014
-JPC@4      END-IF                                                       02773014
-           MOVE ENT0101I        TO W-ENTIDAD                            02774014
-           MOVE W-ENTIDAD       TO VARC-CENTAD                          02775014
-           MOVE TIT0101I        TO W-TITULAR                            02776014
-           MOVE W-TITULAR       TO VARC-NUMCLI                          02777014
-      *    MOVE ZEROES          TO VARC-CTACAR                          02778014
-      *    MOVE ZEROES          TO VARC-CTAABO                          02779014
-           MOVE VARC-FILLER     TO VLWCCTA0                             02780014
-           MOVE NCC0101I        TO W-CCC-CAR                            02781014
-           MOVE NC20101I        TO W-CCC-ABO                            02782014
-           MOVE VLWCCTA0        TO VARC-FILLER                          02783014
-      *                                                                 02784014
-JPC@4 *    MOVE SUC0101I        TO W-SUCVAL                             02785014
-JIPC  *    MOVE W-SUCVAL        TO VARC-SUCURS                          02786014
-           PERFORM VALIDAR-CENTRO                                       02787014
-              THRU VALIDAR-CENTRO-FIN                                   02788014
-      ***                                                            ***02789014
-      * SE GUARDA LA OFICINA ANTERIOR PARA CONTABILIZAR LOS SALDOS Y   *02790014
-      * BLOQUEOS PARA LA NUEVA OFICINA PROPIETARIA.                     02791014
-      ***  JIPC                                         18-12-2000   ***02792014
-JIPC       IF W-SUCVAL NOT = VARC-SUCURS                                02793014
-JIPC          MOVE VARC-SUCURS     TO VARC-CNAE                         02794014
-JIPC          MOVE CAA-FECHA-OPER  TO VARC-FE-CARTERA                   02795014
-JIPC       END-IF                                                       02796014
-      *                                                                 02797014
-JIPC       MOVE W-SUCVAL        TO VARC-SUCURS                          02798014
-      *                                                                 02799014
-           MOVE IDI0101I        TO VARC-TEXTO                           02800014
-           MOVE DCO0101I        TO DCO0101-N                            02801014
-           MOVE DCO0101-N       TO VARC-NUMDOM                          02802014
-           MOVE TCL0101I        TO VARC-VALEXTRJ                        02803014
-      *                                                                 02804014
-           MOVE VARC-RUT        TO CSU0101I                             02805014
-           MOVE VARC-INDSAB     TO ODI0101I                             02806014
-      *                                                                 02807014
-           MOVE PAI0101I        TO VARC-PAIS(1:3)                       02808014
-           MOVE TAF0101I        TO W-TARIFA                             02809014
-           MOVE W-TARIFA        TO VARC-INVERSOR                        02810014
-           MOVE SOT0101I        TO VARC-SWIFT-TELEX                     02811014
-      *                                                                 02812014
-           MOVE TEL0101I        TO CLA-TELEX-AUX                        02813014
-           MOVE CLTELEX-AUX     TO VARC-CLTELEX                         02814014
-           MOVE TELEX2-AUX      TO VARC-TELEX-2                         02815014
+       23-MODIFICACION.                                                 02698014
+      *                                                                 02699014
+      *200711038-INI                                                    02700014
+           IF CAA-CENTRO-CONT = '0542' AND                              02701014
+              REG0101I        = 'S'                                     02702014
+              PERFORM CUENTA-REGISTRO                                   02703014
+                 THRU CUENTA-REGISTRO-FIN                               02704014
+JPC@4         MOVE CAA-CENTRO-CONT TO SUC0101I                          02705014
+JPC@4         MOVE '99'            TO TAF0101I                          02706014
+           END-IF                                                       02707014
+      *200711038-FIN                                                    02708014
+      *                                                                 02709014
+           MOVE CTA0101-COMM-N  TO VARC-CUENTA                          02710014
+      *                                                                 02711014
+           PERFORM LEER-VLDTARC-MOD                                     02712014
+              THRU LEER-VLDTARC-MOD-FIN                                 02713014
+      *                                                                 02714014
+      *A2011-RUTLOG-I                                                   02715014
+                                                                        02716014
+           MOVE VARC-CUENTA             TO LARC-CUENTA                  02717014
+           PERFORM SELUND-VLDTARC                                       02718014
+              THRU SELUND-VLDTARC-FIN                                   02719014
+                                                                        02720014
+      *A2011-RUTLOG-F                                                   02721014
+                                                                        02722014
+LRH@7 *                                                                 02719100
+LRH@7 * VALIDA QUE EL CONTRATO JETFORM DEL CLIENTE ESTE VIGENTE EN      02719200
+LRH@7 * VLDTAPC ANTES DE PERMITIR LA MODIFICACION DE LA CUENTA.         02719300
+LRH@7      EXEC SQL                                                     02719400
+LRH@7          SELECT VAPC_SITUAC                                       02719500
+LRH@7            INTO :VAPC-SITUAC                                      02719600
+LRH@7            FROM VLDTAPC                                           02719700
+LRH@7           WHERE VAPC_NUMCLI = :VARC-NUMCLI                        02719800
+LRH@7      END-EXEC                                                     02719900
+LRH@7 *                                                                 02719950
+LRH@7      MOVE SQLCODE              TO SQLCODE-AUX                     02719960
+LRH@7 *                                                                 02719970
+LRH@7      EVALUATE TRUE                                                02719980
+LRH@7         WHEN DB2-OK                                               02719981
+LRH@7              IF VAPC-SITUAC NOT = 'V'                             02719982
+LRH@7                 MOVE 'VLE0143'    TO CAA-COD-ERROR                02719983
+LRH@7                 MOVE -1           TO CTA0101L                     02719984
+LRH@7                 PERFORM 3-FINAL                                   02719985
+LRH@7              END-IF                                               02719986
+LRH@7         WHEN DB2-NOTFND                                           02719987
+LRH@7              CONTINUE                                             02719988
+LRH@7         WHEN OTHER                                                02719989
+LRH@7              MOVE 'SELECT'      TO ABC-REFERENCIA                 02719990
+LRH@7              MOVE 'VLDTAPC'     TO ABC-OBJETO-ERROR               02719991
+LRH@7              PERFORM 999-ABEND-DB2                                02719992
+LRH@7      END-EVALUATE                                                 02719993
+LRH@7 *                                                                 02719994
+LRH@8 *                                                                 02719995
+LRH@8 * REPLICA EL CHEQUEO DE INELEGIBILIDAD DE PE7C4140 (BLOQUEO       02719996
+LRH@8 * AUTOMATICO) EN MODIFICACION, PARA DETECTAR CLIENTES QUE SE      02719997
+LRH@8 * VOLVIERON INELEGIBLES DESPUES DE ABIERTA LA CUENTA.             02719998
+LRH@8      INITIALIZE               REG-PEWC4140                        02719999
+LRH@8      MOVE '2'                 TO W4140-CASO                       02720000
+LRH@8      MOVE VARC-NUMCLI         TO W4140-NUMCLIEN                   02720001
+LRH@8      MOVE '403'               TO W4140-CODINRE-I                  02720002
+LRH@8 *                                                                 02720003
+LRH@8      EXEC CICS                                                    02720004
+LRH@8        LINK PROGRAM (PE7C4140)                                    02720005
+LRH@8             COMMAREA (REG-PEWC4140)                               02720006
+LRH@8      END-EXEC                                                     02720007
+LRH@8 *                                                                 02720008
+LRH@8      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         02720009
+LRH@8         MOVE 'ERROR EN PE7C4140'  TO ABC-REFERENCIA               02720010
+LRH@8         MOVE 'PE7C4140'           TO ABC-OBJETO-ERROR             02720011
+LRH@8         PERFORM 999-ABEND-CICS                                    02720012
+LRH@8      END-IF                                                       02720013
+LRH@8 *                                                                 02720014
+LRH@8      EVALUATE W4140-PCRETOR                                       02720015
+LRH@8         WHEN '00'                                                 02720016
+LRH@8              MOVE 'VLE3006' TO CAA-COD-ERROR                      02720017
+LRH@8              MOVE W4140-CODINRE-I TO CAA-VAR1-ERROR               02720018
+LRH@8              MOVE -1        TO CTA0101L                           02720019
+LRH@8              PERFORM 3-FINAL                                      02720020
+LRH@8         WHEN '50'                                                 02720021
+LRH@8              CONTINUE                                             02720022
+LRH@8         WHEN '10'                                                 02720023
+LRH@8         WHEN '20'                                                 02720024
+LRH@8         WHEN '40'                                                 02720025
+LRH@8            MOVE -1                TO CTA0101L                     02720026
+LRH@8            MOVE 'VLE2169'              TO CAA-COD-ERROR           02720027
+LRH@8            MOVE 'ERROR RUT-PE7C4140 '  TO CAA-VAR1-ERROR          02720028
+LRH@8            MOVE W4140-PCRETOR          TO CAA-VAR2-ERROR          02720029
+LRH@8         WHEN '99'                                                 02720030
+LRH@8              INITIALIZE   QGECABC                                 02720031
+LRH@8              MOVE 'LINK PE7C4140'  TO ABC-REFERENCIA              02720032
+LRH@8              MOVE W4140-SQLCODE    TO ABC-OBJETO-ERROR            02720033
+LRH@8              PERFORM 999-ABEND-DB2                                02720034
+LRH@8      END-EVALUATE                                                 02720035
+LRH@8 *                                                                 02720036
+LRH@8      MOVE '408'       TO W4140-CODINRE-I                          02720037
+LRH@8 *                                                                 02720038
+LRH@8      EXEC CICS                                                    02720039
+LRH@8        LINK PROGRAM (PE7C4140)                                    02720040
+LRH@8             COMMAREA (REG-PEWC4140)                               02720041
+LRH@8      END-EXEC                                                     02720042
+LRH@8 *                                                                 02720043
+LRH@8      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         02720044
+LRH@8         MOVE 'ERROR EN PE7C4140'  TO ABC-REFERENCIA               02720045
+LRH@8         MOVE 'PE7C4140'           TO ABC-OBJETO-ERROR             02720046
+LRH@8         PERFORM 999-ABEND-CICS                                    02720047
+LRH@8      END-IF                                                       02720048
+LRH@8 *                                                                 02720049
+LRH@8      EVALUATE W4140-PCRETOR                                       02720050
+LRH@8         WHEN '00'                                                 02720051
+LRH@8              MOVE 'VLE3006' TO CAA-COD-ERROR                      02720052
+LRH@8              MOVE W4140-CODINRE-I TO CAA-VAR1-ERROR               02720053
+LRH@8              MOVE -1        TO CTA0101L                           02720054
+LRH@8              PERFORM 3-FINAL                                      02720055
+LRH@8         WHEN '50'                                                 02720056
+LRH@8              CONTINUE                                             02720057
+LRH@8         WHEN '10'                                                 02720058
+LRH@8         WHEN '20'                                                 02720059
+LRH@8         WHEN '40'                                                 02720060
+LRH@8            MOVE -1                TO CTA0101L                     02720061
+LRH@8            MOVE 'VLE2169'              TO CAA-COD-ERROR           02720062
+LRH@8            MOVE 'ERROR RUT-PE7C4140 '  TO CAA-VAR1-ERROR          02720063
+LRH@8            MOVE W4140-PCRETOR          TO CAA-VAR2-ERROR          02720064
+LRH@8         WHEN '99'                                                 02720065
+LRH@8            INITIALIZE QGECABC                                     02720066
+LRH@8            MOVE 'LINK PE7C4140' TO ABC-REFERENCIA                 02720067
+LRH@8            MOVE W4140-SQLCODE   TO ABC-OBJETO-ERROR               02720068
+LRH@8            PERFORM 999-ABEND-DB2                                  02720069
+LRH@8      END-EVALUATE                                                 02720070
+LRH@8 *                                                                 02720071
+           PERFORM VALIDAR-CAMPOS                                       02723014
+              THRU VALIDAR-CAMPOS-FIN                                   02724014
+      *                                                                 02725014
+      *200808196-INI                                                    02726014
+           MOVE END0101I   TO   WA-CTA-091 (01:04).                     02727014
+           MOVE CEN0101I   TO   WA-CTA-091 (05:04).                     02728014
+           MOVE '00'       TO   WA-CTA-091 (09:02).                     02729014
+           MOVE PRD0101I   TO   WA-CTA-091 (11:02).                     02730014
+           MOVE CTA0101I   TO   WA-CTA-091 (13:07).                     02731014
+           MOVE DG20101I   TO   WA-CTA-091 (20:01).                     02732014
+           IF NCC0101I (11:02)   = '91' OR                              02733014
+              NC20101I (11:02)   = '91'                                 02734014
+              IF WA-CTA-091 NOT = NCC0101I                              02735014
+                 MOVE  -1                    TO NCC0101L                02736014
+                 MOVE 'VLE2169'              TO CAA-COD-ERROR           02737014
+                 MOVE 'CTA-REGISTRO DEBE SE' TO CAA-VAR1-ERROR          02738014
+                 MOVE 'R IGUAL A CTA-VALOR ' TO CAA-VAR2-ERROR          02739014
+                 PERFORM 3-FINAL                                        02740014
+              END-IF                                                    02741014
+              IF WA-CTA-091 NOT = NC20101I                              02742014
+                 MOVE  -1                    TO NC20101L                02743014
+                 MOVE 'VLE2169'              TO CAA-COD-ERROR           02744014
+                 MOVE 'CTA-REGISTRO DEBE SE' TO CAA-VAR1-ERROR          02745014
+                 MOVE 'R IGUAL A CTA-VALOR ' TO CAA-VAR2-ERROR          02746014
+                 PERFORM 3-FINAL                                        02747014
+              END-IF                                                    02748014
+           END-IF.                                                      02749014
+      *200808196-FIN                                                    02750014
+                                                                        02751014
+      *A2012-I                                                          02752014
+      *200712034-INI                                                    02753014
+      *    IF MAN0101I NOT = VARC-NUMMAN                                02754014
+           IF MAN0101I NOT = VARC-GRUPO-CTAS                            02755014
+              IF CAA-CENTRO-CONT = '0567'                               02756014
+                 PERFORM ACCEDER-VLDTADT                                02757014
+                    THRU ACCEDER-VLDTADT-FIN                            02758014
+                 IF MAN0101I NOT < W-COUNT                              02759014
+      *             MOVE MAN0101I          TO VARC-NUMMAN               02760014
+                    MOVE MAN0101I          TO VARC-GRUPO-CTAS           02761014
+      *RITM49022-INI                                                   *02761020
+LRH@19             IF MAN0101I NOT = W-COUNT                             02761040
+LRH@19                PERFORM REGISTRAR-LOG-MANCOM                      02761060
+LRH@19                   THRU REGISTRAR-LOG-MANCOM-FIN                  02761080
+LRH@19             END-IF                                                02761100
+      *RITM49022-FIN                                                   *02761120
+                 ELSE                                                   02762014
+      *             MOVE VARC-NUMMAN       TO MAN0101I                  02763014
+                    MOVE VARC-GRUPO-CTAS   TO MAN0101I                  02764014
+                    MOVE  -1               TO MAN0101L                  02765014
+                    MOVE 'VLE1652'         TO CAA-COD-ERROR             02766014
+                    PERFORM 3-FINAL                                     02767014
+                 END-IF                                                 02768014
+              ELSE                                                      02769014
+      *          MOVE VARC-NUMMAN          TO MAN0101I                  02770014
+                 MOVE VARC-GRUPO-CTAS      TO MAN0101I                  02771014
+      *200712034-FIN                                                    02772014
+                 MOVE  -1                  TO MAN0101L                  02773014
+                 MOVE 'VLE1652'            TO CAA-COD-ERROR             02774014
+                 PERFORM 3-FINAL                                        02775014
+              END-IF                                                    02776014
+           END-IF                                                       02777014
+      *A2012-I                                                          02778014
+JPC@4      MOVE SUC0101I        TO W-SUCVAL                             02779014
+JPC@4      IF ENT0101I = '0069' OR '2010'                               02780014
+JPC@4         IF (CTAGLOB-COMM  = NCC0101-COMM)  AND                    02781014
+JPC@4            (CTAGLOB-COMM  = NC20101-COMM)  AND                    02782014
+JPC@4            ((NCC0101I NOT = NCC0101-COMM)                         02783014
+JPC@4         OR  (NC20101I NOT = NC20101-COMM)) AND                    02784014
+JIP@4            (W-SUCVAL      = VARC-SUCURS)                          02785014
+                 MOVE  -1                  TO SUC0101L                  02786014
+                 MOVE 'VLE2257'            TO CAA-COD-ERROR             02787014
+                 PERFORM 3-FINAL                                        02788014
+JPC@4         END-IF                                                    02789014
+JPC@4      END-IF                                                       02790014
+           MOVE ENT0101I        TO W-ENTIDAD                            02791014
+           MOVE W-ENTIDAD       TO VARC-CENTAD                          02792014
+           MOVE TIT0101I        TO W-TITULAR                            02793014
+           MOVE W-TITULAR       TO VARC-NUMCLI                          02794014
+      *    MOVE ZEROES          TO VARC-CTACAR                          02795014
+      *    MOVE ZEROES          TO VARC-CTAABO                          02796014
+           MOVE VARC-FILLER     TO VLWCCTA0                             02797014
+           MOVE NCC0101I        TO W-CCC-CAR                            02798014
+           MOVE NC20101I        TO W-CCC-ABO                            02799014
+           MOVE VLWCCTA0        TO VARC-FILLER                          02800014
+      *                                                                 02801014
+JPC@4 *    MOVE SUC0101I        TO W-SUCVAL                             02802014
+JIPC  *    MOVE W-SUCVAL        TO VARC-SUCURS                          02803014
+           PERFORM VALIDAR-CENTRO                                       02804014
+              THRU VALIDAR-CENTRO-FIN                                   02805014
+      ***                                                            ***02806014
+      * SE GUARDA LA OFICINA ANTERIOR PARA CONTABILIZAR LOS SALDOS Y   *02807014
+      * BLOQUEOS PARA LA NUEVA OFICINA PROPIETARIA.                     02808014
+      ***  JIPC                                         18-12-2000   ***02809014
+JIPC       IF W-SUCVAL NOT = VARC-SUCURS                                02810014
+JIPC          MOVE VARC-SUCURS     TO VARC-CNAE                         02811014
+JIPC          MOVE CAA-FECHA-OPER  TO VARC-FE-CARTERA                   02812014
+JIPC       END-IF                                                       02813014
+      *                                                                 02814014
+JIPC       MOVE W-SUCVAL        TO VARC-SUCURS                          02815014
       *                                                                 02816014
-           MOVE CVE0101I        TO VARC-EXEN1                           02817014
-           MOVE ZEROS           TO VARC-EXEN2                           02818014
-           MOVE ZEROS           TO VARC-EXEN3                           02819014
-           MOVE 100             TO VARC-EXEN4                           02820014
-           MOVE DCU0101I        TO VARC-EXEN5                           02821014
-           MOVE SUS0101I        TO VARC-EXEN6                           02822014
-           MOVE DIV0101I        TO VARC-EXEN7                           02823014
-           MOVE AMO0101I        TO VARC-EXEN8                           02824014
-           MOVE PAJ0101I        TO VARC-EXEN9                           02825014
-           MOVE MCV0101I        TO VARC-MAX-CVE-1                       02826014
-           MOVE MPJ0101I        TO VARC-MAX-PAJ-9                       02827014
-           MOVE MDC0101I        TO VARC-MAX-DCU-5                       02828014
-           MOVE MDI0101I        TO VARC-MAX-DIV-7                       02829014
-           MOVE MSU0101I        TO VARC-MAX-SUS-6                       02830014
-           MOVE MAM0101I        TO VARC-MAX-AMO-8                       02831014
-      *200503172-INI                                                    02832014
-           MOVE CIN0101I        TO VARC-CODSUS                          02833014
-      *200503172-FIN                                                    02834014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         02835014
-      *    IF CCO0101I = 'S'                                            02836014
-      *        MOVE   0         TO VARC-EXEN10                          02837014
-      *    ELSE                                                         02838014
-      *        MOVE 100         TO VARC-EXEN10                          02839014
-      *    END-IF.                                                      02840014
-      **                                                                02841014
-           MOVE   0         TO VARC-EXEN10                              02842014
-      **                                                                02843014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         02844014
-      *                                                                 02845014
-           IF MDA0101I = SPACES                                         02846014
-               MOVE  -1                  TO MDA0101L                    02847014
-               MOVE 'VLE1614'            TO CAA-COD-ERROR               02848014
-               PERFORM 3-FINAL                                          02849014
-           ELSE                                                         02850014
-              IF WXMI-TIPCUST = 'I' AND MDA0101I = 'PEN'                02851014
-                 MOVE  -1                  TO MDA0101L                  02852014
-      * CUANDO CUSTODIA INTERNACIONAL LA MONEDA NO PUEDE SER SOLES      02853014
-                 MOVE 'VLE1894'            TO CAA-COD-ERROR             02854014
-                 PERFORM 3-FINAL                                        02855014
-              END-IF                                                    02856014
-              INITIALIZE                  TCWC1200                      02857014
-              MOVE MDA0101I          TO   W120-CDDIVISS                 02858014
-              PERFORM OBTENER-MONEDA                                    02859014
-                 THRU OBTENER-MONEDA-FIN                                02860014
-           END-IF                                                       02861014
+           MOVE IDI0101I        TO VARC-TEXTO                           02817014
+           MOVE DCO0101I        TO DCO0101-N                            02818014
+           MOVE DCO0101-N       TO VARC-NUMDOM                          02819014
+           MOVE TCL0101I        TO VARC-VALEXTRJ                        02820014
+      *                                                                 02821014
+           MOVE VARC-RUT        TO CSU0101I                             02822014
+           MOVE VARC-INDSAB     TO ODI0101I                             02823014
+      *                                                                 02824014
+           MOVE PAI0101I        TO VARC-PAIS(1:3)                       02825014
+           MOVE TAF0101I        TO W-TARIFA                             02826014
+           MOVE W-TARIFA        TO VARC-INVERSOR                        02827014
+           MOVE SOT0101I        TO VARC-SWIFT-TELEX                     02828014
+      *                                                                 02829014
+           MOVE TEL0101I        TO CLA-TELEX-AUX                        02830014
+           MOVE CLTELEX-AUX     TO VARC-CLTELEX                         02831014
+           MOVE TELEX2-AUX      TO VARC-TELEX-2                         02832014
+      *                                                                 02833014
+           MOVE CVE0101I        TO VARC-EXEN1                           02834014
+           MOVE ZEROS           TO VARC-EXEN2                           02835014
+           MOVE ZEROS           TO VARC-EXEN3                           02836014
+           MOVE 100             TO VARC-EXEN4                           02837014
+           MOVE DCU0101I        TO VARC-EXEN5                           02838014
+           MOVE SUS0101I        TO VARC-EXEN6                           02839014
+           MOVE DIV0101I        TO VARC-EXEN7                           02840014
+           MOVE AMO0101I        TO VARC-EXEN8                           02841014
+           MOVE PAJ0101I        TO VARC-EXEN9                           02842014
+           MOVE MCV0101I        TO VARC-MAX-CVE-1                       02843014
+           MOVE MPJ0101I        TO VARC-MAX-PAJ-9                       02844014
+           MOVE MDC0101I        TO VARC-MAX-DCU-5                       02845014
+           MOVE MDI0101I        TO VARC-MAX-DIV-7                       02846014
+           MOVE MSU0101I        TO VARC-MAX-SUS-6                       02847014
+           MOVE MAM0101I        TO VARC-MAX-AMO-8                       02848014
+      *200503172-INI                                                    02849014
+           MOVE CIN0101I        TO VARC-CODSUS                          02850014
+      *200503172-FIN                                                    02851014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         02852014
+      *    IF CCO0101I = 'S'                                            02853014
+      *        MOVE   0         TO VARC-EXEN10                          02854014
+      *    ELSE                                                         02855014
+      *        MOVE 100         TO VARC-EXEN10                          02856014
+      *    END-IF.                                                      02857014
+      **                                                                02858014
+           MOVE   0         TO VARC-EXEN10                              02859014
+      **                                                                02860014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         02861014
       *                                                                 02862014
-           MOVE MDA0101I                TO VARC-MONEDA                  02863014
-      *                                                                 02864014
-           MOVE CAA-FECHA-OPER          TO W-FECHA-AMD                  02865014
-           MOVE W-DD-AMD                TO W-DD-DMA-G                   02866014
-           MOVE W-MM-AMD                TO W-MM-DMA-G                   02867014
-           MOVE W-AA-AMD                TO W-AA-DMA-G                   02868014
-           MOVE W-FECHA-DMA-G           TO FUA0101O                     02869014
-      *200503172-INI                                                    02870014
-           MOVE W-FECHA-DMA-G           TO ALT0101O                     02871014
-           MOVE CAA-HORA-TRANS          TO HUM0101O                     02872014
-           MOVE CAA-USERID              TO USU0101O                     02873014
-      *200503172-FIN                                                    02874014
-      *                                                                 02875014
-      * SE REALIZAN LAS SIGUIENTES MODIFICACIONES DE LAS CUENTAS VALOR  02876014
-      * APERTURDAS CON LAS CTAS ECONOMICAS DEL CUSTODIO (BATCH O MANUAL)02877014
-      *                                                 JIPC 26-10-2000 02878014
-           IF (VARC-GRUPO =   1  OR   3 )    AND                        02879014
-              (TAF0101I   = '51' OR '99')    AND                        02880014
-              (OPERA-BOLSA)                  AND                        02881014
-              (W-CTA-ABO-JUR NOT = NC20101I) AND                        02882014
-              (W-CTA-CAR-JUR NOT = NCC0101I)                            02883014
-              IF VARC-GRUPO = 1                                         02884014
-                 MOVE 2           TO  VARC-GRUPO                        02885014
-              END-IF                                                    02886014
-              IF VARC-GRUPO = 3                                         02887014
-                 MOVE 4           TO  VARC-GRUPO                        02888014
-              END-IF                                                    02889014
-           END-IF                                                       02890014
-           MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      02891014
-           MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     02892014
-           MOVE CAA-TERMINAL      TO  VARC-NUMTER                       02893014
-           MOVE CAA-USERID        TO  VARC-USUARIO                      02894014
-      *                                                                 02895014
-           EXEC SQL                                                     02896014
-                UPDATE VLDTARC                                          02897014
-                   SET VARC_CENTAD      = :VARC-CENTAD                  02898014
-                     , VARC_NUMCLI      = :VARC-NUMCLI                  02899014
-                     , VARC_MONEDA      = :VARC-MONEDA                  02900014
-                     , VARC_SUCURS      = :VARC-SUCURS                  02901014
-                     , VARC_CTACAR      = :VARC-CTACAR                  02902014
-                     , VARC_CTAABO      = :VARC-CTAABO                  02903014
-                     , VARC_EXEN1       = :VARC-EXEN1                   02904014
-                     , VARC_EXEN2       = :VARC-EXEN2                   02905014
-                     , VARC_EXEN3       = :VARC-EXEN3                   02906014
-                     , VARC_EXEN4       = :VARC-EXEN4                   02907014
-                     , VARC_EXEN5       = :VARC-EXEN5                   02908014
-                     , VARC_EXEN6       = :VARC-EXEN6                   02909014
-                     , VARC_EXEN7       = :VARC-EXEN7                   02910014
-                     , VARC_EXEN8       = :VARC-EXEN8                   02911014
-                     , VARC_EXEN9       = :VARC-EXEN9                   02912014
-                     , VARC_EXEN10      = :VARC-EXEN10                  02913014
-                     , VARC_MAX_CVE_1   = :VARC-MAX-CVE-1               02914014
-                     , VARC_MAX_PAJ_9   = :VARC-MAX-PAJ-9               02915014
-                     , VARC_MAX_DCU_5   = :VARC-MAX-DCU-5               02916014
-                     , VARC_MAX_DIV_7   = :VARC-MAX-DIV-7               02917014
-                     , VARC_MAX_SUS_6   = :VARC-MAX-SUS-6               02918014
-                     , VARC_MAX_AMO_8   = :VARC-MAX-AMO-8               02919014
-                     , VARC_RUT         = :VARC-RUT                     02920014
-                     , VARC_INDSAB      = :VARC-INDSAB                  02921014
-                     , VARC_CODSUS      = :VARC-CODSUS                  02922014
-                     , VARC_PAIS        = :VARC-PAIS                    02923014
-                     , VARC_VALEXTRJ    = :VARC-VALEXTRJ                02924014
-                     , VARC_CLTELEX     = :VARC-CLTELEX                 02925014
-                     , VARC_TELEX_2     = :VARC-TELEX-2                 02926014
-                     , VARC_NUMDOM      = :VARC-NUMDOM                  02927014
-                     , VARC_SWIFT_TELEX = :VARC-SWIFT-TELEX             02928014
-                     , VARC_INVERSOR    = :VARC-INVERSOR                02929014
-                     , VARC_TEXTO       = :VARC-TEXTO                   02930014
-                     , VARC_FEULMOD     = :VARC-FEULMOD                 02931014
-                     , VARC_HORULMOD    = :VARC-HORULMOD                02932014
-                     , VARC_NUMTER      = :VARC-NUMTER                  02933014
-                     , VARC_USUARIO     = :VARC-USUARIO                 02934014
-                     , VARC_FILLER      = :VARC-FILLER                  02935014
-JIPC                 , VARC_GRUPO       = :VARC-GRUPO                   02936014
-JIPC                 , VARC_CNAE        = :VARC-CNAE                    02937014
-JIPC                 , VARC_FE_CARTERA  = :VARC-FE-CARTERA              02938014
-      *@ZAL-INI                                                         02939014
-JIPC  *              , VARC_NUMMAN      = :VARC-NUMMAN                  02940014
-                     , VARC_GRUPO_CTAS  = :VARC-GRUPO-CTAS              02941014
-      *@ZAL-FIN                                                         02942014
-                 WHERE VARC_CUENTA = :VARC-CUENTA                       02943014
-           END-EXEC                                                     02944014
-      *                                                                 02945014
-           MOVE SQLCODE TO SQLCODE-AUX                                  02946014
-      *                                                                 02947014
-           EVALUATE TRUE                                                02948014
-              WHEN DB2-OK                                               02949014
-                   INITIALIZE W-VLWCLOG0                                02950014
-                              LOGVLDTARC                                02951014
-                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          02952014
-                   MOVE 'UPDATE'              TO  VL7LOG-OPERACION      02953014
-                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   02954014
-                   MOVE VARC-CENTAD           TO  LARC-CENTAD           02955014
-                   MOVE VARC-NUMCLI           TO  LARC-NUMCLI           02956014
-                   MOVE VARC-MONEDA           TO  LARC-MONEDA           02957014
-                   MOVE VARC-SUCURS           TO  LARC-SUCURS           02958014
-                   MOVE VARC-CTACAR           TO  LARC-CTACAR           02959014
-                   MOVE VARC-CTAABO           TO  LARC-CTAABO           02960014
-                   MOVE VARC-EXEN1            TO  LARC-EXEN1            02961014
-                   MOVE VARC-EXEN2            TO  LARC-EXEN2            02962014
-                   MOVE VARC-EXEN3            TO  LARC-EXEN3            02963014
-                   MOVE VARC-EXEN4            TO  LARC-EXEN4            02964014
-                   MOVE VARC-EXEN5            TO  LARC-EXEN5            02965014
-                   MOVE VARC-EXEN6            TO  LARC-EXEN6            02966014
-                   MOVE VARC-EXEN7            TO  LARC-EXEN7            02967014
-                   MOVE VARC-EXEN8            TO  LARC-EXEN8            02968014
-                   MOVE VARC-EXEN9            TO  LARC-EXEN9            02969014
-                   MOVE VARC-EXEN10           TO  LARC-EXEN10           02970014
-                   MOVE VARC-MAX-CVE-1        TO  LARC-MAX-CVE-1        02971014
-                   MOVE VARC-MAX-PAJ-9        TO  LARC-MAX-PAJ-9        02972014
-                   MOVE VARC-MAX-DCU-5        TO  LARC-MAX-DCU-5        02973014
-                   MOVE VARC-MAX-DIV-7        TO  LARC-MAX-DIV-7        02974014
-                   MOVE VARC-MAX-SUS-6        TO  LARC-MAX-SUS-6        02975014
-                   MOVE VARC-MAX-AMO-8        TO  LARC-MAX-AMO-8        02976014
-                   MOVE VARC-RUT              TO  LARC-RUT              02977014
-                   MOVE VARC-INDSAB           TO  LARC-INDSAB           02978014
-                   MOVE VARC-CODSUS           TO  LARC-CODSUS           02979014
-                   MOVE VARC-PAIS             TO  LARC-PAIS             02980014
-                   MOVE VARC-VALEXTRJ         TO  LARC-VALEXTRJ         02981014
-                   MOVE VARC-MONEDA           TO  LARC-MONEDA           02982014
-                   MOVE VARC-CLTELEX          TO  LARC-CLTELEX          02983014
-                   MOVE VARC-TELEX-2          TO  LARC-TELEX-2          02984014
-                   MOVE VARC-NUMDOM           TO  LARC-NUMDOM           02985014
-                   MOVE VARC-SWIFT-TELEX      TO  LARC-SWIFT-TELEX      02986014
-                   MOVE VARC-INVERSOR         TO  LARC-INVERSOR         02987014
-                   MOVE VARC-TEXTO            TO  LARC-TEXTO            02988014
-                   MOVE VARC-FEULMOD          TO  LARC-FEULMOD          02989014
-                   MOVE VARC-HORULMOD         TO  LARC-HORULMOD         02990014
-                   MOVE VARC-NUMTER           TO  LARC-NUMTER           02991014
-                   MOVE VARC-USUARIO          TO  LARC-USUARIO          02992014
-                   MOVE VARC-FILLER           TO  LARC-FILLER           02993014
-                   MOVE VARC-CUENTA           TO  LARC-CUENTA           02994014
-                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  02995014
-                   PERFORM LLAMAR-VL7CRLOG                              02996014
-                      THRU LLAMAR-VL7CRLOG-FIN                          02997014
-      *A2011-RUTLOG-F                                                   02998014
-      *                                                                 02999014
-              WHEN OTHER                                                03000014
-                   MOVE 'UPDATE-MOD'  TO  ABC-REFERENCIA                03001014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              03002014
-                   PERFORM 999-ABEND-DB2                                03003014
-      *                                                                 03004014
-           END-EVALUATE.                                                03005014
-      *                                                                 03006014
-      **************************************************************    03007014
-      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    03008014
-      * RUTINA PARA DAR ALTA O BAJA LA VINCULACION DE LA CTA       *    03009014
-      * ECONOMICA CON LA CTA. VALOR. IMPIDE O PERMITE LA BAJA DE   *    03010014
-      * LA CTA. ECONOMICA VINCULADA                                *    03011014
-      **************************************************************    03012014
-      **************************************************************    03013014
-      **************************************************************    03014014
-                                                                        03015014
-      *- SE HA MODIFICADO ALGUNA DE LAS CUENTAS ECONOMICAS??            03016014
-                                                                        03017014
-           IF NCC0101I NOT = NCC0101-COMM                               03018014
-      *- HAN MODIFICADO LA CTA. CARGO                                   03019014
-              IF NCC0101I = NC20101-COMM                                03020014
-      *- LA NUEVA CTA. CARGO ES IGUAL A LA ANTIGUA CTA. ABONO. YA       03021014
-      *- EXISTE LA RELACION                                             03022014
-                 CONTINUE                                               03023014
-              ELSE                                                      03024014
-                 INITIALIZE                     BGECMSC                 03025014
-                                                                        03026014
-                 MOVE '1'                   TO MSC-FUNCION              03027014
-                 MOVE NCC0101I(11:2)        TO MSC-CUENTA(1:2)          03028014
-                 MOVE NCC0101I(13:8)        TO MSC-CUENTA(3:8)          03029014
-                 MOVE NCC0101I(1:4)         TO MSC-ENTIDAD              03030014
-                 MOVE NCC0101I(5:4)         TO MSC-CENTRO-ALTA          03031014
-                 PERFORM RUTINA-BGECMSC                                 03032014
-                    THRU RUTINA-BGECMSC-F                               03033014
-              END-IF                                                    03034014
-              IF NCC0101-COMM NOT = NC20101I                            03035014
-      *- LA ANTIGUA CTA. CARGO NO ES LA NUEVA ABONO POR LO QUE LA       03036014
-      *- RELACION DEBE DESHACERSE                                       03037014
-                 INITIALIZE                     BGECMSC                 03038014
-                                                                        03039014
-                 MOVE '2'                   TO MSC-FUNCION              03040014
-                 MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)          03041014
-                 MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)          03042014
-                 MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD              03043014
-                 MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA          03044014
-                                                                        03045014
-                 PERFORM RUTINA-BGECMSC                                 03046014
-                    THRU RUTINA-BGECMSC-F                               03047014
-              END-IF                                                    03048014
-           END-IF                                                       03049014
-           IF NC20101I NOT = NC20101-COMM                               03050014
-      *- HAN MODIFICADO LA CTA. ABONO                                   03051014
-              IF NC20101-COMM NOT = NCC0101I                            03052014
-      *- LA ANTIGUA CTA. ABONO NO APARECE COMO NUEVA CTA. CARGO POR     03053014
-      *- LO QUE LA RELACION DEBE DESHACERSE                             03054014
+           IF MDA0101I = SPACES                                         02863014
+               MOVE  -1                  TO MDA0101L                    02864014
+               MOVE 'VLE1614'            TO CAA-COD-ERROR               02865014
+               PERFORM 3-FINAL                                          02866014
+           ELSE                                                         02867014
+              IF WXMI-TIPCUST = 'I' AND MDA0101I = 'PEN'                02868014
+                 MOVE  -1                  TO MDA0101L                  02869014
+      * CUANDO CUSTODIA INTERNACIONAL LA MONEDA NO PUEDE SER SOLES      02870014
+                 MOVE 'VLE1894'            TO CAA-COD-ERROR             02871014
+                 PERFORM 3-FINAL                                        02872014
+              END-IF                                                    02873014
+              INITIALIZE                  TCWC1200                      02874014
+              MOVE MDA0101I          TO   W120-CDDIVISS                 02875014
+              PERFORM OBTENER-MONEDA                                    02876014
+                 THRU OBTENER-MONEDA-FIN                                02877014
+           END-IF                                                       02878014
+      *                                                                 02879014
+           MOVE MDA0101I                TO VARC-MONEDA                  02880014
+      *                                                                 02881014
+           MOVE CAA-FECHA-OPER          TO W-FECHA-AMD                  02882014
+           MOVE W-DD-AMD                TO W-DD-DMA-G                   02883014
+           MOVE W-MM-AMD                TO W-MM-DMA-G                   02884014
+           MOVE W-AA-AMD                TO W-AA-DMA-G                   02885014
+           MOVE W-FECHA-DMA-G           TO FUA0101O                     02886014
+      *200503172-INI                                                    02887014
+           MOVE W-FECHA-DMA-G           TO ALT0101O                     02888014
+           MOVE CAA-HORA-TRANS          TO HUM0101O                     02889014
+           MOVE CAA-USERID              TO USU0101O                     02890014
+      *200503172-FIN                                                    02891014
+      *                                                                 02892014
+      * SE REALIZAN LAS SIGUIENTES MODIFICACIONES DE LAS CUENTAS VALOR  02893014
+      * APERTURDAS CON LAS CTAS ECONOMICAS DEL CUSTODIO (BATCH O MANUAL)02894014
+      *                                                 JIPC 26-10-2000 02895014
+           IF (VARC-GRUPO =   1  OR   3 )    AND                        02896014
+              (TAF0101I   = '51' OR '99')    AND                        02897014
+              (OPERA-BOLSA)                  AND                        02898014
+              (W-CTA-ABO-JUR NOT = NC20101I) AND                        02899014
+              (W-CTA-CAR-JUR NOT = NCC0101I)                            02900014
+              IF VARC-GRUPO = 1                                         02901014
+                 MOVE 2           TO  VARC-GRUPO                        02902014
+              END-IF                                                    02903014
+              IF VARC-GRUPO = 3                                         02904014
+                 MOVE 4           TO  VARC-GRUPO                        02905014
+              END-IF                                                    02906014
+           END-IF                                                       02907014
+           MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      02908014
+           MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     02909014
+           MOVE CAA-TERMINAL      TO  VARC-NUMTER                       02910014
+           MOVE CAA-USERID        TO  VARC-USUARIO                      02911014
+      *                                                                 02912014
+           EXEC SQL                                                     02913014
+                UPDATE VLDTARC                                          02914014
+                   SET VARC_CENTAD      = :VARC-CENTAD                  02915014
+                     , VARC_NUMCLI      = :VARC-NUMCLI                  02916014
+                     , VARC_MONEDA      = :VARC-MONEDA                  02917014
+                     , VARC_SUCURS      = :VARC-SUCURS                  02918014
+                     , VARC_CTACAR      = :VARC-CTACAR                  02919014
+                     , VARC_CTAABO      = :VARC-CTAABO                  02920014
+                     , VARC_EXEN1       = :VARC-EXEN1                   02921014
+                     , VARC_EXEN2       = :VARC-EXEN2                   02922014
+                     , VARC_EXEN3       = :VARC-EXEN3                   02923014
+                     , VARC_EXEN4       = :VARC-EXEN4                   02924014
+                     , VARC_EXEN5       = :VARC-EXEN5                   02925014
+                     , VARC_EXEN6       = :VARC-EXEN6                   02926014
+                     , VARC_EXEN7       = :VARC-EXEN7                   02927014
+                     , VARC_EXEN8       = :VARC-EXEN8                   02928014
+                     , VARC_EXEN9       = :VARC-EXEN9                   02929014
+                     , VARC_EXEN10      = :VARC-EXEN10                  02930014
+                     , VARC_MAX_CVE_1   = :VARC-MAX-CVE-1               02931014
+                     , VARC_MAX_PAJ_9   = :VARC-MAX-PAJ-9               02932014
+                     , VARC_MAX_DCU_5   = :VARC-MAX-DCU-5               02933014
+                     , VARC_MAX_DIV_7   = :VARC-MAX-DIV-7               02934014
+                     , VARC_MAX_SUS_6   = :VARC-MAX-SUS-6               02935014
+                     , VARC_MAX_AMO_8   = :VARC-MAX-AMO-8               02936014
+                     , VARC_RUT         = :VARC-RUT                     02937014
+                     , VARC_INDSAB      = :VARC-INDSAB                  02938014
+                     , VARC_CODSUS      = :VARC-CODSUS                  02939014
+                     , VARC_PAIS        = :VARC-PAIS                    02940014
+                     , VARC_VALEXTRJ    = :VARC-VALEXTRJ                02941014
+                     , VARC_CLTELEX     = :VARC-CLTELEX                 02942014
+                     , VARC_TELEX_2     = :VARC-TELEX-2                 02943014
+                     , VARC_NUMDOM      = :VARC-NUMDOM                  02944014
+                     , VARC_SWIFT_TELEX = :VARC-SWIFT-TELEX             02945014
+                     , VARC_INVERSOR    = :VARC-INVERSOR                02946014
+                     , VARC_TEXTO       = :VARC-TEXTO                   02947014
+                     , VARC_FEULMOD     = :VARC-FEULMOD                 02948014
+                     , VARC_HORULMOD    = :VARC-HORULMOD                02949014
+                     , VARC_NUMTER      = :VARC-NUMTER                  02950014
+                     , VARC_USUARIO     = :VARC-USUARIO                 02951014
+                     , VARC_FILLER      = :VARC-FILLER                  02952014
+JIPC                 , VARC_GRUPO       = :VARC-GRUPO                   02953014
+JIPC                 , VARC_CNAE        = :VARC-CNAE                    02954014
+JIPC                 , VARC_FE_CARTERA  = :VARC-FE-CARTERA              02955014
+      *@ZAL-INI                                                         02956014
+JIPC  *              , VARC_NUMMAN      = :VARC-NUMMAN                  02957014
+                     , VARC_GRUPO_CTAS  = :VARC-GRUPO-CTAS              02958014
+      *@ZAL-FIN                                                         02959014
+                 WHERE VARC_CUENTA = :VARC-CUENTA                       02960014
+           END-EXEC                                                     02961014
+      *                                                                 02962014
+           MOVE SQLCODE TO SQLCODE-AUX                                  02963014
+      *                                                                 02964014
+           EVALUATE TRUE                                                02965014
+              WHEN DB2-OK                                               02966014
+                   INITIALIZE W-VLWCLOG0                                02967014
+                              LOGVLDTARC                                02968014
+                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          02969014
+                   MOVE 'UPDATE'              TO  VL7LOG-OPERACION      02970014
+                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   02971014
+                   MOVE VARC-CENTAD           TO  LARC-CENTAD           02972014
+                   MOVE VARC-NUMCLI           TO  LARC-NUMCLI           02973014
+                   MOVE VARC-MONEDA           TO  LARC-MONEDA           02974014
+                   MOVE VARC-SUCURS           TO  LARC-SUCURS           02975014
+                   MOVE VARC-CTACAR           TO  LARC-CTACAR           02976014
+                   MOVE VARC-CTAABO           TO  LARC-CTAABO           02977014
+                   MOVE VARC-EXEN1            TO  LARC-EXEN1            02978014
+                   MOVE VARC-EXEN2            TO  LARC-EXEN2            02979014
+                   MOVE VARC-EXEN3            TO  LARC-EXEN3            02980014
+                   MOVE VARC-EXEN4            TO  LARC-EXEN4            02981014
+                   MOVE VARC-EXEN5            TO  LARC-EXEN5            02982014
+                   MOVE VARC-EXEN6            TO  LARC-EXEN6            02983014
+                   MOVE VARC-EXEN7            TO  LARC-EXEN7            02984014
+                   MOVE VARC-EXEN8            TO  LARC-EXEN8            02985014
+                   MOVE VARC-EXEN9            TO  LARC-EXEN9            02986014
+                   MOVE VARC-EXEN10           TO  LARC-EXEN10           02987014
+                   MOVE VARC-MAX-CVE-1        TO  LARC-MAX-CVE-1        02988014
+                   MOVE VARC-MAX-PAJ-9        TO  LARC-MAX-PAJ-9        02989014
+                   MOVE VARC-MAX-DCU-5        TO  LARC-MAX-DCU-5        02990014
+                   MOVE VARC-MAX-DIV-7        TO  LARC-MAX-DIV-7        02991014
+                   MOVE VARC-MAX-SUS-6        TO  LARC-MAX-SUS-6        02992014
+                   MOVE VARC-MAX-AMO-8        TO  LARC-MAX-AMO-8        02993014
+                   MOVE VARC-RUT              TO  LARC-RUT              02994014
+                   MOVE VARC-INDSAB           TO  LARC-INDSAB           02995014
+                   MOVE VARC-CODSUS           TO  LARC-CODSUS           02996014
+                   MOVE VARC-PAIS             TO  LARC-PAIS             02997014
+                   MOVE VARC-VALEXTRJ         TO  LARC-VALEXTRJ         02998014
+                   MOVE VARC-MONEDA           TO  LARC-MONEDA           02999014
+                   MOVE VARC-CLTELEX          TO  LARC-CLTELEX          03000014
+                   MOVE VARC-TELEX-2          TO  LARC-TELEX-2          03001014
+                   MOVE VARC-NUMDOM           TO  LARC-NUMDOM           03002014
+                   MOVE VARC-SWIFT-TELEX      TO  LARC-SWIFT-TELEX      03003014
+                   MOVE VARC-INVERSOR         TO  LARC-INVERSOR         03004014
+                   MOVE VARC-TEXTO            TO  LARC-TEXTO            03005014
+                   MOVE VARC-FEULMOD          TO  LARC-FEULMOD          03006014
+                   MOVE VARC-HORULMOD         TO  LARC-HORULMOD         03007014
+                   MOVE VARC-NUMTER           TO  LARC-NUMTER           03008014
+                   MOVE VARC-USUARIO          TO  LARC-USUARIO          03009014
+                   MOVE VARC-FILLER           TO  LARC-FILLER           03010014
+                   MOVE VARC-CUENTA           TO  LARC-CUENTA           03011014
+                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  03012014
+                   PERFORM LLAMAR-VL7CRLOG                              03013014
+                      THRU LLAMAR-VL7CRLOG-FIN                          03014014
+      *A2011-RUTLOG-F                                                   03015014
+      *                                                                 03016014
+              WHEN OTHER                                                03017014
+                   MOVE 'UPDATE-MOD'  TO  ABC-REFERENCIA                03018014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              03019014
+                   PERFORM 999-ABEND-DB2                                03020014
+      *                                                                 03021014
+           END-EVALUATE.                                                03022014
+      *RITM48920-INI                                                    03022100
+LRH@2 *****************RUTINA SM7CNIN0 ** CAMPANAS (MOD) *************  03022110
+LRH@2 ******************************************************************03022120
+LRH@2      INITIALIZE                     W-SMWCNIN0                    03022130
+LRH@2      MOVE 'M'                   TO  NIN0-OPCION                   03022140
+LRH@2      MOVE 'VL00'                TO  NIN0-APLICACION.              03022150
+LRH@2      MOVE VARC-CTAVAL20 (01:08) TO  NIN0-CONTRATO (01:08)         03022160
+LRH@2      MOVE VARC-CTAVAL20 (11:10) TO  NIN0-CONTRATO (09:10)         03022170
+LRH@2      MOVE 'O'                   TO  NIN0-IND-CAPTURA.             03022180
+LRH@2      MOVE 'A'                   TO  NIN0-IND-ACTIVO.              03022190
+LRH@2      MOVE GVT0101I              TO  NIN0-GEST-VTA.                03022200
+LRH@2      MOVE CAV0101I              TO  NIN0-CANAL-VTA.               03022210
+LRH@2      MOVE SCV0101I              TO  NIN0-SUBCANAL-VTA.            03022220
+LRH@2      MOVE CAM0101I              TO  NIN0-CODCAMP.                 03022230
+LRH@2      MOVE CAA-USERID            TO  NIN0-GESTOR-CONT.             03022240
+LRH@2 *                                                                 03022250
+LRH@2      EXEC CICS                                                    03022260
+LRH@2        LINK PROGRAM  (SM7CNIN0)                                   03022270
+LRH@2             COMMAREA (SMWCNIN0)                                   03022280
+LRH@2      END-EXEC                                                     03022290
+LRH@2 *                                                                 03022300
+LRH@2      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         03022310
+LRH@2         MOVE 'ERROR EN SM7CNIN0'  TO ABC-REFERENCIA               03022320
+LRH@2         MOVE 'SM7CNIN0'           TO ABC-OBJETO-ERROR             03022330
+LRH@2         PERFORM 999-ABEND-CICS                                    03022340
+LRH@2      END-IF                                                       03022350
+LRH@2 *                                                                 03022360
+LRH@2      EVALUATE NIN0-CODRETORN                                      03022370
+LRH@2          WHEN '00'                                                03022380
+LRH@2               CONTINUE                                            03022390
+LRH@2          WHEN '10'                                                03022400
+LRH@2               MOVE  -1                    TO GVT0101L             03022410
+LRH@2               MOVE 'VLE2169'              TO CAA-COD-ERROR        03022420
+LRH@2               MOVE 'ERROR GESTOR-VTA/CAN' TO CAA-VAR1-ERROR       03022430
+LRH@2               MOVE 'AL/SUBCANAL/CAMPAÑA ' TO CAA-VAR2-ERROR       03022440
+LRH@2               PERFORM 3-FINAL                                     03022450
+LRH@2          WHEN '80'                                                03022460
+LRH@2               MOVE  -1                    TO CAV0101L             03022470
+LRH@2               MOVE 'VLE2169'              TO CAA-COD-ERROR        03022480
+LRH@2               MOVE 'CANAL DE VENTA NO   ' TO CAA-VAR1-ERROR       03022490
+LRH@2               MOVE 'VALIDO              ' TO CAA-VAR2-ERROR       03022500
+LRH@2               PERFORM 3-FINAL                                     03022510
+LRH@2          WHEN '81'                                                03022520
+LRH@2               MOVE  -1                    TO SCV0101L             03022530
+LRH@2               MOVE 'VLE2169'              TO CAA-COD-ERROR        03022540
+LRH@2               MOVE 'SUBCANAL DE VENTA NO' TO CAA-VAR1-ERROR       03022550
+LRH@2               MOVE ' VALIDO             ' TO CAA-VAR2-ERROR       03022560
+LRH@2               PERFORM 3-FINAL                                     03022570
+LRH@2          WHEN '90'                                                03022580
+LRH@2               MOVE  -1                    TO GVT0101L             03022590
+LRH@2               MOVE 'VLE2169'              TO CAA-COD-ERROR        03022600
+LRH@2               MOVE 'GESTOR DE VENTA NO  ' TO CAA-VAR1-ERROR       03022610
+LRH@2               MOVE 'VALIDO              ' TO CAA-VAR2-ERROR       03022620
+LRH@2               PERFORM 3-FINAL                                     03022630
+LRH@2          WHEN '98'                                                03022640
+LRH@2          WHEN '99'                                                03022650
+LRH@2               MOVE -1                     TO GVT0101L             03022660
+LRH@2               MOVE NIN0-COD-ERROR         TO CAA-COD-ERROR        03022670
+LRH@2               MOVE NIN0-VAR1-ERROR        TO CAA-VAR1-ERROR       03022680
+LRH@2               MOVE NIN0-VAR2-ERROR        TO CAA-VAR2-ERROR       03022690
+LRH@2               PERFORM 3-FINAL                                     03022700
+LRH@2          WHEN OTHER                                               03022710
+LRH@2               MOVE 'VLA0112'              TO CAA-COD-AVISO1       03022720
+LRH@2               MOVE 'NUEVA INFORMACION NO' TO CAA-VAR1-AVISO1      03022730
+LRH@2               MOVE 'SATISFACTORIA.RET:@@' TO CAA-VAR2-AVISO1      03022740
+LRH@2               MOVE NIN0-CODRETORN         TO CAA-VAR2-AVISO1(19:2)03022750
+      *RITM48920-FIN                                                    03022760
+      *                                                                 03023014
+      **************************************************************    03024014
+      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    03025014
+      * RUTINA PARA DAR ALTA O BAJA LA VINCULACION DE LA CTA       *    03026014
+      * ECONOMICA CON LA CTA. VALOR. IMPIDE O PERMITE LA BAJA DE   *    03027014
+      * LA CTA. ECONOMICA VINCULADA                                *    03028014
+      **************************************************************    03029014
+      **************************************************************    03030014
+      **************************************************************    03031014
+                                                                        03032014
+      *- SE HA MODIFICADO ALGUNA DE LAS CUENTAS ECONOMICAS??            03033014
+                                                                        03034014
+           IF NCC0101I NOT = NCC0101-COMM                               03035014
+      *- HAN MODIFICADO LA CTA. CARGO                                   03036014
+              IF NCC0101I = NC20101-COMM                                03037014
+      *- LA NUEVA CTA. CARGO ES IGUAL A LA ANTIGUA CTA. ABONO. YA       03038014
+      *- EXISTE LA RELACION                                             03039014
+                 CONTINUE                                               03040014
+              ELSE                                                      03041014
+                 INITIALIZE                     BGECMSC                 03042014
+                                                                        03043014
+                 MOVE '1'                   TO MSC-FUNCION              03044014
+                 MOVE NCC0101I(11:2)        TO MSC-CUENTA(1:2)          03045014
+                 MOVE NCC0101I(13:8)        TO MSC-CUENTA(3:8)          03046014
+                 MOVE NCC0101I(1:4)         TO MSC-ENTIDAD              03047014
+                 MOVE NCC0101I(5:4)         TO MSC-CENTRO-ALTA          03048014
+                 PERFORM RUTINA-BGECMSC                                 03049014
+                    THRU RUTINA-BGECMSC-F                               03050014
+              END-IF                                                    03051014
+              IF NCC0101-COMM NOT = NC20101I                            03052014
+      *- LA ANTIGUA CTA. CARGO NO ES LA NUEVA ABONO POR LO QUE LA       03053014
+      *- RELACION DEBE DESHACERSE                                       03054014
                  INITIALIZE                     BGECMSC                 03055014
                                                                         03056014
                  MOVE '2'                   TO MSC-FUNCION              03057014
-                 MOVE NC20101-COMM(11:2)        TO MSC-CUENTA(1:2)      03058014
-                 MOVE NC20101-COMM(13:8)        TO MSC-CUENTA(3:8)      03059014
-                 MOVE NC20101-COMM(1:4)         TO MSC-ENTIDAD          03060014
-                 MOVE NC20101-COMM(5:4)         TO MSC-CENTRO-ALTA      03061014
-                 PERFORM RUTINA-BGECMSC                                 03062014
-                    THRU RUTINA-BGECMSC-F                               03063014
-              END-IF                                                    03064014
-              IF NC20101I NOT = NCC0101I AND                            03065014
-                 NC20101I NOT = NCC0101-COMM                            03066014
-      *- LA NUEVA CTA. ABONO NO EXISTE NI EXISTIO, DEBE DARSE DE ALTA   03067014
-      *- LA RELACION                                                    03068014
-                 INITIALIZE                     BGECMSC                 03069014
-                                                                        03070014
-                 MOVE '1'                   TO MSC-FUNCION              03071014
-                 MOVE NC20101I(11:2)        TO MSC-CUENTA(1:2)          03072014
-                 MOVE NC20101I(13:8)        TO MSC-CUENTA(3:8)          03073014
-                 MOVE NC20101I(1:4)         TO MSC-ENTIDAD              03074014
-                 MOVE NC20101I(5:4)         TO MSC-CENTRO-ALTA          03075014
-                 PERFORM RUTINA-BGECMSC                                 03076014
-                    THRU RUTINA-BGECMSC-F                               03077014
-              END-IF                                                    03078014
-           END-IF                                                       03079014
-      *                                                                 03080014
-      **************************************************************    03081014
-      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    03082014
-      **************************************************************    03083014
-      *                                                                 03084014
-      *                                                                 03085014
-      *A2012-I.                                                         03086014
-           IF WXMI-IMPALT = 'S' AND VARC-INDIMP = 'S'                   03087014
-      *200702146-INI                                                    03088014
-      *       PERFORM 999-TRATAR-JETFORM                                03089014
-      *          THRU 999-TRATAR-JETFORM-FIN                            03090014
-              IF ENT0101I = '0069' OR '2010'                            03091014
-                 PERFORM 069-TRATAR-JETFORM                             03092014
-                    THRU 069-TRATAR-JETFORM-FIN                         03093014
-              ELSE                                                      03094014
-                 PERFORM 999-TRATAR-JETFORM                             03095014
-                    THRU 999-TRATAR-JETFORM-FIN                         03096014
-              END-IF                                                    03097014
-      *200702146-FIN                                                    03098014
-              PERFORM 999-GRABAR-JETFORM                                03099014
-                 THRU 999-GRABAR-JETFORM-FIN                            03100014
+                 MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)          03058014
+                 MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)          03059014
+                 MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD              03060014
+                 MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA          03061014
+                                                                        03062014
+                 PERFORM RUTINA-BGECMSC                                 03063014
+                    THRU RUTINA-BGECMSC-F                               03064014
+              END-IF                                                    03065014
+           END-IF                                                       03066014
+           IF NC20101I NOT = NC20101-COMM                               03067014
+      *- HAN MODIFICADO LA CTA. ABONO                                   03068014
+              IF NC20101-COMM NOT = NCC0101I                            03069014
+      *- LA ANTIGUA CTA. ABONO NO APARECE COMO NUEVA CTA. CARGO POR     03070014
+      *- LO QUE LA RELACION DEBE DESHACERSE                             03071014
+                 INITIALIZE                     BGECMSC                 03072014
+                                                                        03073014
+                 MOVE '2'                   TO MSC-FUNCION              03074014
+                 MOVE NC20101-COMM(11:2)        TO MSC-CUENTA(1:2)      03075014
+                 MOVE NC20101-COMM(13:8)        TO MSC-CUENTA(3:8)      03076014
+                 MOVE NC20101-COMM(1:4)         TO MSC-ENTIDAD          03077014
+                 MOVE NC20101-COMM(5:4)         TO MSC-CENTRO-ALTA      03078014
+                 PERFORM RUTINA-BGECMSC                                 03079014
+                    THRU RUTINA-BGECMSC-F                               03080014
+              END-IF                                                    03081014
+              IF NC20101I NOT = NCC0101I AND                            03082014
+                 NC20101I NOT = NCC0101-COMM                            03083014
+      *- LA NUEVA CTA. ABONO NO EXISTE NI EXISTIO, DEBE DARSE DE ALTA   03084014
+      *- LA RELACION                                                    03085014
+                 INITIALIZE                     BGECMSC                 03086014
+                                                                        03087014
+                 MOVE '1'                   TO MSC-FUNCION              03088014
+                 MOVE NC20101I(11:2)        TO MSC-CUENTA(1:2)          03089014
+                 MOVE NC20101I(13:8)        TO MSC-CUENTA(3:8)          03090014
+                 MOVE NC20101I(1:4)         TO MSC-ENTIDAD              03091014
+                 MOVE NC20101I(5:4)         TO MSC-CENTRO-ALTA          03092014
+                 PERFORM RUTINA-BGECMSC                                 03093014
+                    THRU RUTINA-BGECMSC-F                               03094014
+              END-IF                                                    03095014
+           END-IF                                                       03096014
+      *                                                                 03097014
+      **************************************************************    03098014
+      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    03099014
+      **************************************************************    03100014
       *                                                                 03101014
-              MOVE SPACES            TO OPT-COMM                        03102014
-              MOVE SPACES            TO MSB-COMM                        03103014
-              MOVE SPACES            TO CTA0101-COMM                    03104014
-              MOVE 'VLA0069'         TO CAA-COD-AVISO1                  03105014
-              MOVE -1                TO CTA0101L                        03106014
-      *A2012-F.                                                         03107014
-      *                                                                 03108014
-           ELSE                                                         03109014
-              MOVE SPACES            TO OPT-COMM                        03110014
-              MOVE SPACES            TO MSB-COMM                        03111014
-              MOVE SPACES            TO CTA0101-COMM                    03112014
-              MOVE 'VLA0014'         TO CAA-COD-AVISO1                  03113014
-              MOVE -1                TO CTA0101L                        03114014
-           END-IF.                                                      03115014
-      *                                                                 03116014
-       23-MODIFICACION-FIN.  EXIT.                                      03117014
+      *                                                                 03102014
+      *A2012-I.                                                         03103014
+           IF WXMI-IMPALT = 'S' AND VARC-INDIMP = 'S'                   03104014
+      *200702146-INI                                                    03105014
+      *       PERFORM 999-TRATAR-JETFORM                                03106014
+      *          THRU 999-TRATAR-JETFORM-FIN                            03107014
+              IF ENT0101I = '0069' OR '2010'                            03108014
+                 PERFORM 069-TRATAR-JETFORM                             03109014
+                    THRU 069-TRATAR-JETFORM-FIN                         03110014
+              ELSE                                                      03111014
+                 PERFORM 999-TRATAR-JETFORM                             03112014
+                    THRU 999-TRATAR-JETFORM-FIN                         03113014
+              END-IF                                                    03114014
+      *200702146-FIN                                                    03115014
+              PERFORM 999-GRABAR-JETFORM                                03116014
+                 THRU 999-GRABAR-JETFORM-FIN                            03117014
+      *RITM49021-INI                                                   *03117020
+LRH@18        IF CAA-NUM-DOCUM(2) = '2'                                  03117040
+LRH@18           PERFORM 999-GRABAR-JETFORM-2                           03117060
+LRH@18              THRU 999-GRABAR-JETFORM-2-FIN                       03117080
+LRH@18        END-IF                                                     03117100
+      *RITM49021-FIN                                                   *03117120
       *                                                                 03118014
-       25-INACTIVAR.                                                    03119014
-      *                                                                 03120014
-           MOVE CTA0101-COMM-N TO VARC-CUENTA                           03121014
-      *                                                                 03122014
-JPC@3      PERFORM VALIDA-CTA-PORTAFOLIO.                               03123014
-      *                                                                 03124014
-JPC@1 *    EXEC SQL                                                     03125014
-JPC@1 *         SELECT  *                                               03126014
-JPC@1 *           INTO :DCLVLDTARC                                      03127014
-JPC@1 *           FROM  VLDTARC                                         03128014
-JPC@1 *          WHERE  VARC_CUENTA  = :VARC-CUENTA                     03129014
-JPC@1 *    END-EXEC                                                     03130014
-           EXEC SQL                                                     03131014
-                SELECT  VARC_CUENTA                                     03132014
-                     ,  VARC_CENTAD                                     03133014
-                     ,  VARC_NUMCLI                                     03134014
-                     ,  VARC_CLMAST                                     03135014
-                     ,  VARC_MONEDA                                     03136014
-                     ,  VARC_SUCURS                                     03137014
-                     ,  VARC_CTACAR                                     03138014
-                     ,  VARC_CTAABO                                     03139014
-                     ,  VARC_TEXTO                                      03140014
-                     ,  VARC_PRESEN                                     03141014
-                     ,  VARC_GRUPO                                      03142014
-                     ,  VARC_RUT                                        03143014
-                     ,  VARC_CNAE                                       03144014
-                     ,  VARC_SITUAC                                     03145014
-                     ,  VARC_EXEN1                                      03146014
-                     ,  VARC_EXEN2                                      03147014
-                     ,  VARC_EXEN3                                      03148014
-                     ,  VARC_EXEN4                                      03149014
-                     ,  VARC_EXEN5                                      03150014
-                     ,  VARC_EXEN6                                      03151014
-                     ,  VARC_EXEN7                                      03152014
-                     ,  VARC_EXEN8                                      03153014
-                     ,  VARC_EXEN9                                      03154014
-                     ,  VARC_EXEN10                                     03155014
-                     ,  VARC_ANALIS                                     03156014
-                     ,  VARC_CLACARGO                                   03157014
-                     ,  VARC_CLABONO                                    03158014
-                     ,  VARC_NUMDOM                                     03159014
-                     ,  VARC_CODSUS                                     03160014
-                     ,  VARC_FE_ULT_EXT                                 03161014
-                     ,  VARC_PAIS                                       03162014
-                     ,  VARC_FE_CARTERA                                 03163014
-                     ,  VARC_CLTELEX                                    03164014
-                     ,  VARC_FE_ALTA                                    03165014
-                     ,  VARC_VALORACION                                 03166014
-                     ,  VARC_VALEXTRJ                                   03167014
-                     ,  VARC_INVERSOR                                   03168014
-                     ,  VARC_DIRECTA                                    03169014
-                     ,  VARC_MAX_CVE_1                                  03170014
-                     ,  VARC_MAX_DCU_5                                  03171014
-                     ,  VARC_MAX_SUS_6                                  03172014
-                     ,  VARC_MAX_DIV_7                                  03173014
-                     ,  VARC_MAX_AMO_8                                  03174014
-                     ,  VARC_MAX_PAJ_9                                  03175014
-                     ,  VARC_FECHA_102                                  03176014
-                     ,  VARC_TARIFACUS                                  03177014
-                     ,  VARC_SWIFT_TELEX                                03178014
-                     ,  VARC_TELEX_2                                    03179014
-                     ,  VARC_GRUPO_CTAS                                 03180014
-                     ,  VARC_OPER_TIT                                   03181014
-                     ,  VARC_FEALTREG                                   03182014
-                     ,  VARC_FEULMOD                                    03183014
-                     ,  VARC_HORULMOD                                   03184014
-                     ,  VARC_NUMTER                                     03185014
-                     ,  VARC_USUARIO                                    03186014
-                     ,  VARC_FILLER                                     03187014
-                     ,  VARC_CTAVAL20                                   03188014
-      *@ZAL-INI                                                         03189014
-      *              ,  VARC_NUMMAN                                     03190014
-                     ,  VARC_GRUPO_CTAS                                 03191014
-      *@ZAL-FIN                                                         03192014
-                     ,  VARC_INDIMP                                     03193014
-                     ,  VARC_INDSAB                                     03194014
-                  INTO :VARC-CUENTA                                     03195014
-                     , :VARC-CENTAD                                     03196014
-                     , :VARC-NUMCLI                                     03197014
-                     , :VARC-CLMAST                                     03198014
-                     , :VARC-MONEDA                                     03199014
-                     , :VARC-SUCURS                                     03200014
-                     , :VARC-CTACAR                                     03201014
-                     , :VARC-CTAABO                                     03202014
-                     , :VARC-TEXTO                                      03203014
-                     , :VARC-PRESEN                                     03204014
-                     , :VARC-GRUPO                                      03205014
-                     , :VARC-RUT                                        03206014
-                     , :VARC-CNAE                                       03207014
-                     , :VARC-SITUAC                                     03208014
-                     , :VARC-EXEN1                                      03209014
-                     , :VARC-EXEN2                                      03210014
-                     , :VARC-EXEN3                                      03211014
-                     , :VARC-EXEN4                                      03212014
-                     , :VARC-EXEN5                                      03213014
-                     , :VARC-EXEN6                                      03214014
-                     , :VARC-EXEN7                                      03215014
-                     , :VARC-EXEN8                                      03216014
-                     , :VARC-EXEN9                                      03217014
-                     , :VARC-EXEN10                                     03218014
-                     , :VARC-ANALIS                                     03219014
-                     , :VARC-CLACARGO                                   03220014
-                     , :VARC-CLABONO                                    03221014
-                     , :VARC-NUMDOM                                     03222014
-                     , :VARC-CODSUS                                     03223014
-                     , :VARC-FE-ULT-EXT                                 03224014
-                     , :VARC-PAIS                                       03225014
-                     , :VARC-FE-CARTERA                                 03226014
-                     , :VARC-CLTELEX                                    03227014
-                     , :VARC-FE-ALTA                                    03228014
-                     , :VARC-VALORACION                                 03229014
-                     , :VARC-VALEXTRJ                                   03230014
-                     , :VARC-INVERSOR                                   03231014
-                     , :VARC-DIRECTA                                    03232014
-                     , :VARC-MAX-CVE-1                                  03233014
-                     , :VARC-MAX-DCU-5                                  03234014
-                     , :VARC-MAX-SUS-6                                  03235014
-                     , :VARC-MAX-DIV-7                                  03236014
-                     , :VARC-MAX-AMO-8                                  03237014
-                     , :VARC-MAX-PAJ-9                                  03238014
-                     , :VARC-FECHA-102                                  03239014
-                     , :VARC-TARIFACUS                                  03240014
-                     , :VARC-SWIFT-TELEX                                03241014
-                     , :VARC-TELEX-2                                    03242014
-                     , :VARC-GRUPO-CTAS                                 03243014
-                     , :VARC-OPER-TIT                                   03244014
-                     , :VARC-FEALTREG                                   03245014
-                     , :VARC-FEULMOD                                    03246014
-                     , :VARC-HORULMOD                                   03247014
-                     , :VARC-NUMTER                                     03248014
-                     , :VARC-USUARIO                                    03249014
-                     , :VARC-FILLER                                     03250014
-                     , :VARC-CTAVAL20                                   03251014
-      *@ZAL-INI                                                         03252014
-      *              , :VARC-NUMMAN                                     03253014
-                     , :VARC-GRUPO-CTAS                                 03254014
-      *@ZAL-FIN                                                         03255014
-                     , :VARC-INDIMP                                     03256014
-                     , :VARC-INDSAB                                     03257014
-                  FROM  VLDTARC                                         03258014
-                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     03259014
-           END-EXEC                                                     03260014
-      *                                                                 03261014
-           MOVE SQLCODE TO SQLCODE-AUX                                  03262014
-      *                                                                 03263014
-           EVALUATE TRUE                                                03264014
-              WHEN DB2-OK                                               03265014
-      *SE MODIFICA PORQUE DEJABA INACTIVAR UNA CUENTA QUE ESTABA        03266014
-      *CANCELADA.16-07-1999.                                            03267014
-      *            IF VARC-SITUAC = 'B'                                 03268014
-                   IF VARC-SITUAC = 'X' OR 'B'                          03269014
-                      MOVE 'VLE0141'  TO CAA-COD-ERROR                  03270014
-                      MOVE -1         TO CTA0101L                       03271014
-                      PERFORM 3-FINAL                                   03272014
-                   END-IF                                               03273014
-      *A2011-RUTLOG-I                                                   03274014
-                   INITIALIZE W-VLWCLOG0                                03275014
-                              LOGVLDTARC                                03276014
-                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          03277014
-                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      03278014
-                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   03279014
-                   MOVE DCLVLDTARC            TO  LOGVLDTARC            03280014
-                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  03281014
-                   PERFORM LLAMAR-VL7CRLOG                              03282014
-                      THRU LLAMAR-VL7CRLOG-FIN                          03283014
-                                                                        03284014
-      *A2011-RUTLOG-F                                                   03285014
-      *                                                                 03286014
-              WHEN OTHER                                                03287014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                03288014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              03289014
-                   PERFORM 999-ABEND-DB2                                03290014
-      *                                                                 03291014
-           END-EVALUATE.                                                03292014
-                                                                        03293014
-      *200711038-INI                                                    03294014
-           IF VARC-FILLER (11:02) = '91'                                03295014
-              INITIALIZE                 W-BGECMDC                      03296014
-              MOVE VARC-FILLER (01:4) TO MDC-ENTIDAD                    03297014
-              MOVE VARC-FILLER (05:4) TO MDC-CENTRO-ALTA                03298014
-              MOVE VARC-FILLER (11:2) TO MDC-CUENTA(1:2)                03299014
-              MOVE VARC-FILLER (13:8) TO MDC-CUENTA(3:8)                03300014
-      *                                                                 03301014
-              EXEC CICS                                                 03302014
-                   LINK PROGRAM  (BG2CMDC0)                             03303014
-                        COMMAREA (BGECMDC)                              03304014
-              END-EXEC                                                  03305014
-      *                                                                 03306014
-              IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      03307014
-                 MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA            03308014
-                 MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR          03309014
-                 PERFORM 999-ABEND-CICS                                 03310014
-              END-IF                                                    03311014
-      *                                                                 03312014
-              EVALUATE MDC-CODERR                                       03313014
-                  WHEN SPACES                                           03314014
-                       IF MDC-SALDO-DISPON NOT = ZEROS                  03315014
-                          MOVE MDC-SALDO-DISPON       TO W-SDOECON-EDIT 03316014
-                          MOVE 'VLE2169'              TO CAA-COD-ERROR  03317014
-                          MOVE 'CTA-REGISTRO CON SAL' TO CAA-VAR1-ERROR 03318014
-                          MOVE 'DO                  ' TO CAA-VAR2-ERROR 03319014
-                          MOVE W-SDOECON-EDIT TO CAA-VAR2-ERROR (04:15) 03320014
-                          MOVE -1         TO CTA0101L                   03321014
-                          PERFORM 3-FINAL                               03322014
-                       END-IF                                           03323014
-                  WHEN OTHER                                            03324014
-                       MOVE -1          TO NCC0101L                     03325014
-                       MOVE MDC-CODERR  TO CAA-COD-ERROR                03326014
-                       PERFORM 3-FINAL                                  03327014
-              END-EVALUATE                                              03328014
-           END-IF.                                                      03329014
-      *200711038-FIN                                                    03330014
-      *                                                                 03331014
-           MOVE VARC-CUENTA        TO VADT-CUENTA                       03332014
-           MOVE 8                  TO VADT-CLTITU                       03333014
-      *                                                                 03334014
-           INITIALIZE      VADT-NUMCLI                                  03335014
-      *                                                                 03336014
-           EXEC SQL                                                     03337014
-JPC@1 *         SELECT  *                                               03338014
-                SELECT  VADT_CUENTA                                     03339014
-                     ,  VADT_NUMCLI                                     03340014
-                     ,  VADT_CLTITU                                     03341014
-                     ,  VADT_NUMDOM                                     03342014
-                     ,  VADT_ADMIN                                      03343014
-                     ,  VADT_FEVENCTO                                   03344014
-                     ,  VADT_FEALTREG                                   03345014
-                     ,  VADT_FEULMOD                                    03346014
-                     ,  VADT_HORULMOD                                   03347014
-                     ,  VADT_NUMTER                                     03348014
-                     ,  VADT_USUARIO                                    03349014
-JPC@1 *           INTO :DCLVLDTADT                                      03350014
-JPC@1             INTO :VADT-CUENTA                                     03351014
-                     , :VADT-NUMCLI                                     03352014
-                     , :VADT-CLTITU                                     03353014
-                     , :VADT-NUMDOM                                     03354014
-                     , :VADT-ADMIN                                      03355014
-                     , :VADT-FEVENCTO                                   03356014
-                     , :VADT-FEALTREG                                   03357014
-                     , :VADT-FEULMOD                                    03358014
-                     , :VADT-HORULMOD                                   03359014
-                     , :VADT-NUMTER                                     03360014
-                     , :VADT-USUARIO                                    03361014
-                  FROM  VLDTADT                                         03362014
-                 WHERE  VADT_CUENTA  = :VADT-CUENTA                     03363014
-                   AND  VADT_CLTITU  = :VADT-CLTITU                     03364014
-                   AND  VADT_NUMCLI >= :VADT-NUMCLI                     03365014
-           END-EXEC                                                     03366014
-      *                                                                 03367014
-           MOVE SQLCODE TO SQLCODE-AUX                                  03368014
-      *                                                                 03369014
-           EVALUATE TRUE                                                03370014
-              WHEN DB2-OK                                               03371014
-              WHEN DB2-DUPLINE                                          03372014
-                   MOVE 'VLE2087'  TO CAA-COD-ERROR                     03373014
-                   MOVE -1         TO CTA0101L                          03374014
-                   PERFORM 3-FINAL                                      03375014
-      *                                                                 03376014
-              WHEN DB2-NOTFND                                           03377014
-                   CONTINUE                                             03378014
-      *                                                                 03379014
-              WHEN OTHER                                                03380014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                03381014
-                   MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR              03382014
-                   PERFORM 999-ABEND-DB2                                03383014
+              MOVE SPACES            TO OPT-COMM                        03119014
+              MOVE SPACES            TO MSB-COMM                        03120014
+              MOVE SPACES            TO CTA0101-COMM                    03121014
+              MOVE 'VLA0069'         TO CAA-COD-AVISO1                  03122014
+              MOVE -1                TO CTA0101L                        03123014
+      *A2012-F.                                                         03124014
+      *                                                                 03125014
+           ELSE                                                         03126014
+              MOVE SPACES            TO OPT-COMM                        03127014
+              MOVE SPACES            TO MSB-COMM                        03128014
+              MOVE SPACES            TO CTA0101-COMM                    03129014
+              MOVE 'VLA0014'         TO CAA-COD-AVISO1                  03130014
+              MOVE -1                TO CTA0101L                        03131014
+           END-IF.                                                      03132014
+      *                                                                 03133014
+       23-MODIFICACION-FIN.  EXIT.                                      03134014
+      *                                                                 03135014
+       25-INACTIVAR.                                                    03136014
+      *                                                                 03137014
+           MOVE CTA0101-COMM-N TO VARC-CUENTA                           03138014
+      *                                                                 03139014
+JPC@3      PERFORM VALIDA-CTA-PORTAFOLIO.                               03140014
+      *                                                                 03141014
+JPC@1 *    EXEC SQL                                                     03142014
+JPC@1 *         SELECT  *                                               03143014
+JPC@1 *           INTO :DCLVLDTARC                                      03144014
+JPC@1 *           FROM  VLDTARC                                         03145014
+JPC@1 *          WHERE  VARC_CUENTA  = :VARC-CUENTA                     03146014
+JPC@1 *    END-EXEC                                                     03147014
+           EXEC SQL                                                     03148014
+                SELECT  VARC_CUENTA                                     03149014
+                     ,  VARC_CENTAD                                     03150014
+                     ,  VARC_NUMCLI                                     03151014
+                     ,  VARC_CLMAST                                     03152014
+                     ,  VARC_MONEDA                                     03153014
+                     ,  VARC_SUCURS                                     03154014
+                     ,  VARC_CTACAR                                     03155014
+                     ,  VARC_CTAABO                                     03156014
+                     ,  VARC_TEXTO                                      03157014
+                     ,  VARC_PRESEN                                     03158014
+                     ,  VARC_GRUPO                                      03159014
+                     ,  VARC_RUT                                        03160014
+                     ,  VARC_CNAE                                       03161014
+                     ,  VARC_SITUAC                                     03162014
+                     ,  VARC_EXEN1                                      03163014
+                     ,  VARC_EXEN2                                      03164014
+                     ,  VARC_EXEN3                                      03165014
+                     ,  VARC_EXEN4                                      03166014
+                     ,  VARC_EXEN5                                      03167014
+                     ,  VARC_EXEN6                                      03168014
+                     ,  VARC_EXEN7                                      03169014
+                     ,  VARC_EXEN8                                      03170014
+                     ,  VARC_EXEN9                                      03171014
+                     ,  VARC_EXEN10                                     03172014
+                     ,  VARC_ANALIS                                     03173014
+                     ,  VARC_CLACARGO                                   03174014
+                     ,  VARC_CLABONO                                    03175014
+                     ,  VARC_NUMDOM                                     03176014
+                     ,  VARC_CODSUS                                     03177014
+                     ,  VARC_FE_ULT_EXT                                 03178014
+                     ,  VARC_PAIS                                       03179014
+                     ,  VARC_FE_CARTERA                                 03180014
+                     ,  VARC_CLTELEX                                    03181014
+                     ,  VARC_FE_ALTA                                    03182014
+                     ,  VARC_VALORACION                                 03183014
+                     ,  VARC_VALEXTRJ                                   03184014
+                     ,  VARC_INVERSOR                                   03185014
+                     ,  VARC_DIRECTA                                    03186014
+                     ,  VARC_MAX_CVE_1                                  03187014
+                     ,  VARC_MAX_DCU_5                                  03188014
+                     ,  VARC_MAX_SUS_6                                  03189014
+                     ,  VARC_MAX_DIV_7                                  03190014
+                     ,  VARC_MAX_AMO_8                                  03191014
+                     ,  VARC_MAX_PAJ_9                                  03192014
+                     ,  VARC_FECHA_102                                  03193014
+                     ,  VARC_TARIFACUS                                  03194014
+                     ,  VARC_SWIFT_TELEX                                03195014
+                     ,  VARC_TELEX_2                                    03196014
+                     ,  VARC_GRUPO_CTAS                                 03197014
+                     ,  VARC_OPER_TIT                                   03198014
+                     ,  VARC_FEALTREG                                   03199014
+                     ,  VARC_FEULMOD                                    03200014
+                     ,  VARC_HORULMOD                                   03201014
+                     ,  VARC_NUMTER                                     03202014
+                     ,  VARC_USUARIO                                    03203014
+                     ,  VARC_FILLER                                     03204014
+                     ,  VARC_CTAVAL20                                   03205014
+      *@ZAL-INI                                                         03206014
+      *              ,  VARC_NUMMAN                                     03207014
+                     ,  VARC_GRUPO_CTAS                                 03208014
+      *@ZAL-FIN                                                         03209014
+                     ,  VARC_INDIMP                                     03210014
+                     ,  VARC_INDSAB                                     03211014
+                  INTO :VARC-CUENTA                                     03212014
+                     , :VARC-CENTAD                                     03213014
+                     , :VARC-NUMCLI                                     03214014
+                     , :VARC-CLMAST                                     03215014
+                     , :VARC-MONEDA                                     03216014
+                     , :VARC-SUCURS                                     03217014
+                     , :VARC-CTACAR                                     03218014
+                     , :VARC-CTAABO                                     03219014
+                     , :VARC-TEXTO                                      03220014
+                     , :VARC-PRESEN                                     03221014
+                     , :VARC-GRUPO                                      03222014
+                     , :VARC-RUT                                        03223014
+                     , :VARC-CNAE                                       03224014
+                     , :VARC-SITUAC                                     03225014
+                     , :VARC-EXEN1                                      03226014
+                     , :VARC-EXEN2                                      03227014
+                     , :VARC-EXEN3                                      03228014
+                     , :VARC-EXEN4                                      03229014
+                     , :VARC-EXEN5                                      03230014
+                     , :VARC-EXEN6                                      03231014
+                     , :VARC-EXEN7                                      03232014
+                     , :VARC-EXEN8                                      03233014
+                     , :VARC-EXEN9                                      03234014
+                     , :VARC-EXEN10                                     03235014
+                     , :VARC-ANALIS                                     03236014
+                     , :VARC-CLACARGO                                   03237014
+                     , :VARC-CLABONO                                    03238014
+                     , :VARC-NUMDOM                                     03239014
+                     , :VARC-CODSUS                                     03240014
+                     , :VARC-FE-ULT-EXT                                 03241014
+                     , :VARC-PAIS                                       03242014
+                     , :VARC-FE-CARTERA                                 03243014
+                     , :VARC-CLTELEX                                    03244014
+                     , :VARC-FE-ALTA                                    03245014
+                     , :VARC-VALORACION                                 03246014
+                     , :VARC-VALEXTRJ                                   03247014
+                     , :VARC-INVERSOR                                   03248014
+                     , :VARC-DIRECTA                                    03249014
+                     , :VARC-MAX-CVE-1                                  03250014
+                     , :VARC-MAX-DCU-5                                  03251014
+                     , :VARC-MAX-SUS-6                                  03252014
+                     , :VARC-MAX-DIV-7                                  03253014
+                     , :VARC-MAX-AMO-8                                  03254014
+                     , :VARC-MAX-PAJ-9                                  03255014
+                     , :VARC-FECHA-102                                  03256014
+                     , :VARC-TARIFACUS                                  03257014
+                     , :VARC-SWIFT-TELEX                                03258014
+                     , :VARC-TELEX-2                                    03259014
+                     , :VARC-GRUPO-CTAS                                 03260014
+                     , :VARC-OPER-TIT                                   03261014
+                     , :VARC-FEALTREG                                   03262014
+                     , :VARC-FEULMOD                                    03263014
+                     , :VARC-HORULMOD                                   03264014
+                     , :VARC-NUMTER                                     03265014
+                     , :VARC-USUARIO                                    03266014
+                     , :VARC-FILLER                                     03267014
+                     , :VARC-CTAVAL20                                   03268014
+      *@ZAL-INI                                                         03269014
+      *              , :VARC-NUMMAN                                     03270014
+                     , :VARC-GRUPO-CTAS                                 03271014
+      *@ZAL-FIN                                                         03272014
+                     , :VARC-INDIMP                                     03273014
+                     , :VARC-INDSAB                                     03274014
+                  FROM  VLDTARC                                         03275014
+                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     03276014
+           END-EXEC                                                     03277014
+      *                                                                 03278014
+           MOVE SQLCODE TO SQLCODE-AUX                                  03279014
+      *                                                                 03280014
+           EVALUATE TRUE                                                03281014
+              WHEN DB2-OK                                               03282014
+      *SE MODIFICA PORQUE DEJABA INACTIVAR UNA CUENTA QUE ESTABA        03283014
+      *CANCELADA.16-07-1999.                                            03284014
+      *            IF VARC-SITUAC = 'B'                                 03285014
+                   IF VARC-SITUAC = 'X' OR 'B'                          03286014
+                      MOVE 'VLE0141'  TO CAA-COD-ERROR                  03287014
+                      MOVE -1         TO CTA0101L                       03288014
+                      PERFORM 3-FINAL                                   03289014
+                   END-IF                                               03290014
+      *A2011-RUTLOG-I                                                   03291014
+                   INITIALIZE W-VLWCLOG0                                03292014
+                              LOGVLDTARC                                03293014
+                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          03294014
+                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      03295014
+                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   03296014
+                   MOVE DCLVLDTARC            TO  LOGVLDTARC            03297014
+                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  03298014
+                   PERFORM LLAMAR-VL7CRLOG                              03299014
+                      THRU LLAMAR-VL7CRLOG-FIN                          03300014
+                                                                        03301014
+      *A2011-RUTLOG-F                                                   03302014
+      *                                                                 03303014
+              WHEN OTHER                                                03304014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                03305014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              03306014
+                   PERFORM 999-ABEND-DB2                                03307014
+      *                                                                 03308014
+           END-EVALUATE.                                                03309014
+                                                                        03310014
+      *200711038-INI                                                    03311014
+           IF VARC-FILLER (11:02) = '91'                                03312014
+              INITIALIZE                 W-BGECMDC                      03313014
+              MOVE VARC-FILLER (01:4) TO MDC-ENTIDAD                    03314014
+              MOVE VARC-FILLER (05:4) TO MDC-CENTRO-ALTA                03315014
+              MOVE VARC-FILLER (11:2) TO MDC-CUENTA(1:2)                03316014
+              MOVE VARC-FILLER (13:8) TO MDC-CUENTA(3:8)                03317014
+      *                                                                 03318014
+              EXEC CICS                                                 03319014
+                   LINK PROGRAM  (BG2CMDC0)                             03320014
+                        COMMAREA (BGECMDC)                              03321014
+              END-EXEC                                                  03322014
+      *                                                                 03323014
+              IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      03324014
+                 MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA            03325014
+                 MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR          03326014
+                 PERFORM 999-ABEND-CICS                                 03327014
+              END-IF                                                    03328014
+      *                                                                 03329014
+              EVALUATE MDC-CODERR                                       03330014
+                  WHEN SPACES                                           03331014
+                       IF MDC-SALDO-DISPON NOT = ZEROS                  03332014
+                          MOVE MDC-SALDO-DISPON       TO W-SDOECON-EDIT 03333014
+                          MOVE 'VLE2169'              TO CAA-COD-ERROR  03334014
+                          MOVE 'CTA-REGISTRO CON SAL' TO CAA-VAR1-ERROR 03335014
+                          MOVE 'DO                  ' TO CAA-VAR2-ERROR 03336014
+                          MOVE W-SDOECON-EDIT TO CAA-VAR2-ERROR (04:15) 03337014
+                          MOVE -1         TO CTA0101L                   03338014
+                          PERFORM 3-FINAL                               03339014
+                       END-IF                                           03340014
+                  WHEN OTHER                                            03341014
+                       MOVE -1          TO NCC0101L                     03342014
+                       MOVE MDC-CODERR  TO CAA-COD-ERROR                03343014
+                       PERFORM 3-FINAL                                  03344014
+              END-EVALUATE                                              03345014
+           END-IF.                                                      03346014
+      *200711038-FIN                                                    03347014
+      *                                                                 03348014
+           MOVE VARC-CUENTA        TO VADT-CUENTA                       03349014
+           MOVE 8                  TO VADT-CLTITU                       03350014
+      *                                                                 03351014
+           INITIALIZE      VADT-NUMCLI                                  03352014
+      *                                                                 03353014
+           EXEC SQL                                                     03354014
+JPC@1 *         SELECT  *                                               03355014
+                SELECT  VADT_CUENTA                                     03356014
+                     ,  VADT_NUMCLI                                     03357014
+                     ,  VADT_CLTITU                                     03358014
+                     ,  VADT_NUMDOM                                     03359014
+                     ,  VADT_ADMIN                                      03360014
+                     ,  VADT_FEVENCTO                                   03361014
+                     ,  VADT_FEALTREG                                   03362014
+                     ,  VADT_FEULMOD                                    03363014
+                     ,  VADT_HORULMOD                                   03364014
+                     ,  VADT_NUMTER                                     03365014
+                     ,  VADT_USUARIO                                    03366014
+JPC@1 *           INTO :DCLVLDTADT                                      03367014
+JPC@1             INTO :VADT-CUENTA                                     03368014
+                     , :VADT-NUMCLI                                     03369014
+                     , :VADT-CLTITU                                     03370014
+                     , :VADT-NUMDOM                                     03371014
+                     , :VADT-ADMIN                                      03372014
+                     , :VADT-FEVENCTO                                   03373014
+                     , :VADT-FEALTREG                                   03374014
+                     , :VADT-FEULMOD                                    03375014
+                     , :VADT-HORULMOD                                   03376014
+                     , :VADT-NUMTER                                     03377014
+                     , :VADT-USUARIO                                    03378014
+                  FROM  VLDTADT                                         03379014
+                 WHERE  VADT_CUENTA  = :VADT-CUENTA                     03380014
+                   AND  VADT_CLTITU  = :VADT-CLTITU                     03381014
+                   AND  VADT_NUMCLI >= :VADT-NUMCLI                     03382014
+           END-EXEC                                                     03383014
       *                                                                 03384014
-           END-EVALUATE.                                                03385014
+           MOVE SQLCODE TO SQLCODE-AUX                                  03385014
       *                                                                 03386014
-      *A2011-RUTLOG-I                                                   03387014
-           INITIALIZE W-VLWCLOG0                                        03388014
-           MOVE 'VLDTADT'             TO  VL7LOG-TABLA                  03389014
-           MOVE 'SELECT'              TO  VL7LOG-OPERACION              03390014
-           MOVE LENGTH OF DCLVLDTADT  TO  VL7LOG-REGISTRO-LEN           03391014
-           MOVE DCLVLDTADT            TO  LOGVLDTADT                    03392014
-           MOVE LOGVLDTADT            TO  VL7LOG-REGISTRO-TEXT          03393014
-           PERFORM LLAMAR-VL7CRLOG                                      03394014
-              THRU LLAMAR-VL7CRLOG-FIN                                  03395014
-      *A2011-RUTLOG-F                                                   03396014
-                                                                        03397014
-           MOVE VARC-CUENTA     TO VADS-CUENTA                          03398014
-           MOVE ZEROES          TO VADS-ISIN                            03399014
-           MOVE SPACES          TO VADS-PAVAL                           03400014
-                                   VADS-VALOR                           03401014
-                                   VADS-TIPREG                          03402014
-                                   VADS-NUMGRUN                         03403014
-      *                                                                 03404014
-      *A2008-I. 14-06-2000. SE PERMITE INACTIVAR LA CUENTA SI NO TIENE  03405014
-      *                     SALDO                                       03406014
-      *                                                                 03407014
-           MOVE ZEROS           TO VADS-DEPOS                           03408014
-                                   VADS-COMPR                           03409014
-                                   VADS-SUSCR                           03410014
-                                   VADS-VENTA                           03411014
-                                   VADS-ORDVE                           03412014
-                                   VADS-BLOQ                            03413014
-      *                                                                 03414014
-      *A2008-F. 14-06-2000. SE PERMITE INACTIVAR LA CUENTA SI NO TIENE  03415014
-      *                     SALDO                                       03416014
-      *                                                                 03417014
-           EXEC SQL                                                     03418014
-                SELECT  VADS_DEPOS                                      03419014
-                     ,  VADS_COMPR                                      03420014
-                     ,  VADS_SUSCR                                      03421014
-                     ,  VADS_VENTA                                      03422014
-                     ,  VADS_ORDVE                                      03423014
-                     ,  VADS_BLOQ                                       03424014
-                  INTO :VADS-DEPOS                                      03425014
-                     , :VADS-COMPR                                      03426014
-                     , :VADS-SUSCR                                      03427014
-                     , :VADS-VENTA                                      03428014
-                     , :VADS-ORDVE                                      03429014
-                     , :VADS-BLOQ                                       03430014
-                  FROM  VLDTADS                                         03431014
-                 WHERE  VADS_CUENTA   = :VADS-CUENTA                    03432014
-                   AND  VADS_PAVAL   >= :VADS-PAVAL                     03433014
-                   AND  VADS_VALOR   >= :VADS-VALOR                     03434014
-                   AND  VADS_ISIN    >= :VADS-ISIN                      03435014
-                   AND  VADS_TIPREG  >= :VADS-TIPREG                    03436014
-                   AND  VADS_NUMGRUN >= :VADS-NUMGRUN                   03437014
-      *                                                                 03438014
-      *A2008-I. 14-06-2000. SE PERMITE INACTIVAR LA CUENTA SI NO TIENE  03439014
-      *                     SALDO                                       03440014
-      *                                                                 03441014
-                   AND (VADS_DEPOS   > :VADS-DEPOS                      03442014
-                    OR  VADS_COMPR   > :VADS-COMPR                      03443014
-                    OR  VADS_SUSCR   > :VADS-SUSCR                      03444014
-                    OR  VADS_VENTA   > :VADS-VENTA                      03445014
-                    OR  VADS_ORDVE   > :VADS-ORDVE                      03446014
-                    OR  VADS_BLOQ    > :VADS-BLOQ  )                    03447014
-      *                                                                 03448014
-      *A2008-F. 14-06-2000. SE PERMITE INACTIVAR LA CUENTA SI NO TIENE  03449014
-      *                     SALDO                                       03450014
-      *                                                                 03451014
-           END-EXEC                                                     03452014
-      *                                                                 03453014
-           MOVE SQLCODE TO SQLCODE-AUX                                  03454014
+           EVALUATE TRUE                                                03387014
+              WHEN DB2-OK                                               03388014
+              WHEN DB2-DUPLINE                                          03389014
+                   MOVE 'VLE2087'  TO CAA-COD-ERROR                     03390014
+                   MOVE -1         TO CTA0101L                          03391014
+                   PERFORM 3-FINAL                                      03392014
+      *                                                                 03393014
+              WHEN DB2-NOTFND                                           03394014
+                   CONTINUE                                             03395014
+      *                                                                 03396014
+              WHEN OTHER                                                03397014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                03398014
+                   MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR              03399014
+                   PERFORM 999-ABEND-DB2                                03400014
+      *                                                                 03401014
+           END-EVALUATE.                                                03402014
+      *                                                                 03403014
+      *A2011-RUTLOG-I                                                   03404014
+           INITIALIZE W-VLWCLOG0                                        03405014
+           MOVE 'VLDTADT'             TO  VL7LOG-TABLA                  03406014
+           MOVE 'SELECT'              TO  VL7LOG-OPERACION              03407014
+           MOVE LENGTH OF DCLVLDTADT  TO  VL7LOG-REGISTRO-LEN           03408014
+           MOVE DCLVLDTADT            TO  LOGVLDTADT                    03409014
+           MOVE LOGVLDTADT            TO  VL7LOG-REGISTRO-TEXT          03410014
+           PERFORM LLAMAR-VL7CRLOG                                      03411014
+              THRU LLAMAR-VL7CRLOG-FIN                                  03412014
+      *A2011-RUTLOG-F                                                   03413014
+                                                                        03414014
+           MOVE VARC-CUENTA     TO VADS-CUENTA                          03415014
+           MOVE ZEROES          TO VADS-ISIN                            03416014
+           MOVE SPACES          TO VADS-PAVAL                           03417014
+                                   VADS-VALOR                           03418014
+                                   VADS-TIPREG                          03419014
+                                   VADS-NUMGRUN                         03420014
+      *                                                                 03421014
+      *A2008-I. 14-06-2000. SE PERMITE INACTIVAR LA CUENTA SI NO TIENE  03422014
+      *                     SALDO                                       03423014
+      *                                                                 03424014
+           MOVE ZEROS           TO VADS-DEPOS                           03425014
+                                   VADS-COMPR                           03426014
+                                   VADS-SUSCR                           03427014
+                                   VADS-VENTA                           03428014
+                                   VADS-ORDVE                           03429014
+                                   VADS-BLOQ                            03430014
+      *                                                                 03431014
+      *A2008-F. 14-06-2000. SE PERMITE INACTIVAR LA CUENTA SI NO TIENE  03432014
+      *                     SALDO                                       03433014
+      *                                                                 03434014
+           EXEC SQL                                                     03435014
+                SELECT  VADS_DEPOS                                      03436014
+                     ,  VADS_COMPR                                      03437014
+                     ,  VADS_SUSCR                                      03438014
+                     ,  VADS_VENTA                                      03439014
+                     ,  VADS_ORDVE                                      03440014
+                     ,  VADS_BLOQ                                       03441014
+                  INTO :VADS-DEPOS                                      03442014
+                     , :VADS-COMPR                                      03443014
+                     , :VADS-SUSCR                                      03444014
+                     , :VADS-VENTA                                      03445014
+                     , :VADS-ORDVE                                      03446014
+                     , :VADS-BLOQ                                       03447014
+                  FROM  VLDTADS                                         03448014
+                 WHERE  VADS_CUENTA   = :VADS-CUENTA                    03449014
+                   AND  VADS_PAVAL   >= :VADS-PAVAL                     03450014
+                   AND  VADS_VALOR   >= :VADS-VALOR                     03451014
+                   AND  VADS_ISIN    >= :VADS-ISIN                      03452014
+                   AND  VADS_TIPREG  >= :VADS-TIPREG                    03453014
+                   AND  VADS_NUMGRUN >= :VADS-NUMGRUN                   03454014
       *                                                                 03455014
-           EVALUATE TRUE                                                03456014
-              WHEN DB2-OK                                               03457014
-              WHEN DB2-DUPLINE                                          03458014
-                   MOVE 'VLE0028'  TO CAA-COD-ERROR                     03459014
-                   MOVE -1         TO CTA0101L                          03460014
-                   PERFORM 3-FINAL                                      03461014
-      *                                                                 03462014
-              WHEN DB2-NOTFND                                           03463014
-                   CONTINUE                                             03464014
+      *A2008-I. 14-06-2000. SE PERMITE INACTIVAR LA CUENTA SI NO TIENE  03456014
+      *                     SALDO                                       03457014
+      *                                                                 03458014
+                   AND (VADS_DEPOS   > :VADS-DEPOS                      03459014
+                    OR  VADS_COMPR   > :VADS-COMPR                      03460014
+                    OR  VADS_SUSCR   > :VADS-SUSCR                      03461014
+                    OR  VADS_VENTA   > :VADS-VENTA                      03462014
+                    OR  VADS_ORDVE   > :VADS-ORDVE                      03463014
+                    OR  VADS_BLOQ    > :VADS-BLOQ  )                    03464014
       *                                                                 03465014
-              WHEN OTHER                                                03466014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                03467014
-                   MOVE 'VLDTADS'     TO  ABC-OBJETO-ERROR              03468014
-                   PERFORM 999-ABEND-DB2                                03469014
+      *A2008-F. 14-06-2000. SE PERMITE INACTIVAR LA CUENTA SI NO TIENE  03466014
+      *                     SALDO                                       03467014
+      *                                                                 03468014
+           END-EXEC                                                     03469014
       *                                                                 03470014
-           END-EVALUATE.                                                03471014
+           MOVE SQLCODE TO SQLCODE-AUX                                  03471014
       *                                                                 03472014
-           INITIALIZE W-VLWCLOG0                                        03473014
-                      LOGVLDTADS                                        03474014
-           MOVE 'VLDTADS'             TO  VL7LOG-TABLA                  03475014
-           MOVE 'SELECT'              TO  VL7LOG-OPERACION              03476014
-           MOVE LENGTH OF DCLVLDTADS  TO  VL7LOG-REGISTRO-LEN           03477014
-           MOVE DCLVLDTADS            TO  LOGVLDTADS                    03478014
-           MOVE LOGVLDTADS            TO  VL7LOG-REGISTRO-TEXT          03479014
-           PERFORM LLAMAR-VL7CRLOG                                      03480014
-              THRU LLAMAR-VL7CRLOG-FIN                                  03481014
-      *A2011-RUTLOG-F                                                   03482014
-LERS       MOVE VARC-CUENTA     TO VDET-CTAVAL                          03483014
-09                                                                      03484014
-07         PERFORM ABRIR-CURSOR-DET                                     03485014
-2001          THRU ABRIR-CURSOR-DET-EXIT.                               03486014
- |                                                                      03487014
- |         MOVE 0 TO SW-DET.                                            03488014
- |         PERFORM FETCH-DET                                            03489014
- |            THRU FETCH-DET-EXIT.                                      03490014
- |                                                                      03491014
- |         IF DB2-NOTFND                                                03492014
- |            MOVE 1 TO SW-DET                                          03493014
- |         END-IF.                                                      03494014
- |                                                                      03495014
- |         PERFORM TRATAR-DET                                           03496014
- |            THRU TRATAR-DET-EXIT                                      03497014
- |         UNTIL SW-DET = 1.                                            03498014
- |                                                                      03499014
- |         PERFORM CERRAR-CURSOR-DET                                    03500014
- |            THRU CERRAR-CURSOR-DET-EXIT.                              03501014
-LERS                                                                    03502014
-      *200306088-INI                                                    03503014
-           MOVE VARC-CUENTA     TO VTRA-CUENTA                          03504014
-                                                                        03505014
-           EXEC SQL                                                     03506014
-                SELECT  VTRA_REFER                                      03507014
-                  INTO :VTRA-REFER                                      03508014
-                  FROM  VLDTTRA                                         03509014
-                 WHERE  VTRA_CUENTA   = :VTRA-CUENTA                    03510014
-                   AND  VTRA_SITUAC  IN ('OP','PL','PD', 'OE', 'PG')    03511014
-           END-EXEC                                                     03512014
-                                                                        03513014
-           MOVE SQLCODE TO SQLCODE-AUX                                  03514014
-                                                                        03515014
-           EVALUATE TRUE                                                03516014
-               WHEN DB2-OK                                              03517014
-               WHEN DB2-DUPLINE                                         03518014
-                    MOVE 'VLE2104'  TO CAA-COD-ERROR                    03519014
-                    MOVE -1         TO CTA0101L                         03520014
-                    PERFORM 3-FINAL                                     03521014
+           EVALUATE TRUE                                                03473014
+              WHEN DB2-OK                                               03474014
+              WHEN DB2-DUPLINE                                          03475014
+                   MOVE 'VLE0028'  TO CAA-COD-ERROR                     03476014
+                   MOVE -1         TO CTA0101L                          03477014
+                   PERFORM 3-FINAL                                      03478014
+      *                                                                 03479014
+              WHEN DB2-NOTFND                                           03480014
+                   CONTINUE                                             03481014
+      *                                                                 03482014
+              WHEN OTHER                                                03483014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                03484014
+                   MOVE 'VLDTADS'     TO  ABC-OBJETO-ERROR              03485014
+                   PERFORM 999-ABEND-DB2                                03486014
+      *                                                                 03487014
+           END-EVALUATE.                                                03488014
+      *                                                                 03489014
+           INITIALIZE W-VLWCLOG0                                        03490014
+                      LOGVLDTADS                                        03491014
+           MOVE 'VLDTADS'             TO  VL7LOG-TABLA                  03492014
+           MOVE 'SELECT'              TO  VL7LOG-OPERACION              03493014
+           MOVE LENGTH OF DCLVLDTADS  TO  VL7LOG-REGISTRO-LEN           03494014
+           MOVE DCLVLDTADS            TO  LOGVLDTADS                    03495014
+           MOVE LOGVLDTADS            TO  VL7LOG-REGISTRO-TEXT          03496014
+           PERFORM LLAMAR-VL7CRLOG                                      03497014
+              THRU LLAMAR-VL7CRLOG-FIN                                  03498014
+      *A2011-RUTLOG-F                                                   03499014
+LERS       MOVE VARC-CUENTA     TO VDET-CTAVAL                          03500014
+09                                                                      03501014
+07         PERFORM ABRIR-CURSOR-DET                                     03502014
+2001          THRU ABRIR-CURSOR-DET-EXIT.                               03503014
+ |                                                                      03504014
+ |         MOVE 0 TO SW-DET.                                            03505014
+ |         PERFORM FETCH-DET                                            03506014
+ |            THRU FETCH-DET-EXIT.                                      03507014
+ |                                                                      03508014
+ |         IF DB2-NOTFND                                                03509014
+ |            MOVE 1 TO SW-DET                                          03510014
+ |         END-IF.                                                      03511014
+ |                                                                      03512014
+ |         PERFORM TRATAR-DET                                           03513014
+ |            THRU TRATAR-DET-EXIT                                      03514014
+ |         UNTIL SW-DET = 1.                                            03515014
+ |                                                                      03516014
+ |         PERFORM CERRAR-CURSOR-DET                                    03517014
+ |            THRU CERRAR-CURSOR-DET-EXIT.                              03518014
+LERS                                                                    03519014
+      *200306088-INI                                                    03520014
+           MOVE VARC-CUENTA     TO VTRA-CUENTA                          03521014
                                                                         03522014
-               WHEN DB2-NOTFND                                          03523014
-                    CONTINUE                                            03524014
-                                                                        03525014
-               WHEN OTHER                                               03526014
-                    MOVE 'SELECT'      TO  ABC-REFERENCIA               03527014
-                    MOVE 'VLDTTRA'     TO  ABC-OBJETO-ERROR             03528014
-                    PERFORM 999-ABEND-DB2                               03529014
+           EXEC SQL                                                     03523014
+                SELECT  VTRA_REFER                                      03524014
+                  INTO :VTRA-REFER                                      03525014
+                  FROM  VLDTTRA                                         03526014
+                 WHERE  VTRA_CUENTA   = :VTRA-CUENTA                    03527014
+                   AND  VTRA_SITUAC  IN ('OP','PL','PD', 'OE', 'PG')    03528014
+           END-EXEC                                                     03529014
                                                                         03530014
-           END-EVALUATE.                                                03531014
-      *200306088-FIN                                                    03532014
-                                                                        03533014
-      *A2011-RUTLOG-I                                                   03534014
-           MOVE VARC-CUENTA            TO LARC-CUENTA                   03535014
-           PERFORM SELUND-VLDTARC                                       03536014
-              THRU SELUND-VLDTARC-FIN                                   03537014
-      *A2011-RUTLOG-F                                                   03538014
+           MOVE SQLCODE TO SQLCODE-AUX                                  03531014
+                                                                        03532014
+           EVALUATE TRUE                                                03533014
+               WHEN DB2-OK                                              03534014
+               WHEN DB2-DUPLINE                                         03535014
+                    MOVE 'VLE2104'  TO CAA-COD-ERROR                    03536014
+                    MOVE -1         TO CTA0101L                         03537014
+                    PERFORM 3-FINAL                                     03538014
                                                                         03539014
-           MOVE 'B'               TO  VARC-SITUAC                       03540014
-      *                                                                 03541014
-           MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      03542014
-           MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     03543014
-           MOVE CAA-TERMINAL      TO  VARC-NUMTER                       03544014
-           MOVE CAA-USERID        TO  VARC-USUARIO                      03545014
-      *                                                                 03546014
-           EXEC SQL                                                     03547014
-                UPDATE VLDTARC                                          03548014
-                   SET VARC_SITUAC      = :VARC-SITUAC                  03549014
-                     , VARC_FEULMOD     = :VARC-FEULMOD                 03550014
-                     , VARC_HORULMOD    = :VARC-HORULMOD                03551014
-                     , VARC_NUMTER      = :VARC-NUMTER                  03552014
-                     , VARC_USUARIO     = :VARC-USUARIO                 03553014
-                 WHERE VARC_CUENTA = :VARC-CUENTA                       03554014
-           END-EXEC                                                     03555014
-      *                                                                 03556014
-           MOVE SQLCODE TO SQLCODE-AUX                                  03557014
+               WHEN DB2-NOTFND                                          03540014
+                    CONTINUE                                            03541014
+                                                                        03542014
+               WHEN OTHER                                               03543014
+                    MOVE 'SELECT'      TO  ABC-REFERENCIA               03544014
+                    MOVE 'VLDTTRA'     TO  ABC-OBJETO-ERROR             03545014
+                    PERFORM 999-ABEND-DB2                               03546014
+                                                                        03547014
+           END-EVALUATE.                                                03548014
+      *200306088-FIN                                                    03549014
+                                                                        03550014
+      *A2011-RUTLOG-I                                                   03551014
+           MOVE VARC-CUENTA            TO LARC-CUENTA                   03552014
+           PERFORM SELUND-VLDTARC                                       03553014
+              THRU SELUND-VLDTARC-FIN                                   03554014
+      *A2011-RUTLOG-F                                                   03555014
+                                                                        03556014
+           MOVE 'B'               TO  VARC-SITUAC                       03557014
       *                                                                 03558014
-           EVALUATE TRUE                                                03559014
-              WHEN DB2-OK                                               03560014
-      *A2011-RUTLOG-I                                                   03561014
-                   INITIALIZE W-VLWCLOG0                                03562014
-                              LOGVLDTARC                                03563014
-                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          03564014
-                   MOVE 'UPDATE'              TO  VL7LOG-OPERACION      03565014
-                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   03566014
-                   MOVE VARC-SITUAC           TO  LARC-SITUAC           03567014
-                   MOVE VARC-FEULMOD          TO  LARC-FEULMOD          03568014
-                   MOVE VARC-HORULMOD         TO  LARC-HORULMOD         03569014
-                   MOVE VARC-NUMTER           TO  LARC-NUMTER           03570014
-                   MOVE VARC-USUARIO          TO  LARC-USUARIO          03571014
-                   MOVE VARC-CUENTA           TO  LARC-CUENTA           03572014
-                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  03573014
-                   PERFORM LLAMAR-VL7CRLOG                              03574014
-                      THRU LLAMAR-VL7CRLOG-FIN                          03575014
-      *A2011-RUTLOG-F                                                   03576014
-      *                                                                 03577014
-              WHEN OTHER                                                03578014
-                   MOVE 'UPDATE-BAJA' TO  ABC-REFERENCIA                03579014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              03580014
-                   PERFORM 999-ABEND-DB2                                03581014
-           END-EVALUATE                                                 03582014
-      *                                                                 03583014
-      **************************************************************    03584014
-      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    03585014
-      * RUTINA PARA DAR BAJA, DESVINCULA LA CTA ECONOMICA          *    03586014
-      * CON LA CUENTA VALOR.  BAJITA                               *    03587014
-      **************************************************************    03588014
-      **************************************************************    03589014
-      **************************************************************    03590014
-      *    MOVE NCC0101I       TO  W-CARGO                              03591014
-      *    MOVE NC20101I       TO  W-ABO                                03592014
-                                                                        03593014
-           IF NCC0101-COMM = NC20101-COMM                               03594014
-              INITIALIZE                     BGECMSC                    03595014
-                                                                        03596014
-              MOVE '2'                   TO MSC-FUNCION                 03597014
-              MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)             03598014
-              MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)             03599014
-              MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD                 03600014
-              MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA             03601014
-              PERFORM RUTINA-BGECMSC                                    03602014
-                 THRU RUTINA-BGECMSC-F                                  03603014
-           ELSE                                                         03604014
-              INITIALIZE                     BGECMSC                    03605014
-                                                                        03606014
-              MOVE '2'                   TO MSC-FUNCION                 03607014
-              MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)             03608014
-              MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)             03609014
-              MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD                 03610014
-              MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA             03611014
-              PERFORM RUTINA-BGECMSC                                    03612014
-                 THRU RUTINA-BGECMSC-F                                  03613014
-                                                                        03614014
-              INITIALIZE                     BGECMSC                    03615014
-                                                                        03616014
-              MOVE '2'                   TO MSC-FUNCION                 03617014
-              MOVE NC20101-COMM(11:2)    TO MSC-CUENTA(1:2)             03618014
-              MOVE NC20101-COMM(13:8)    TO MSC-CUENTA(3:8)             03619014
-              MOVE NC20101-COMM(1:4)     TO MSC-ENTIDAD                 03620014
-              MOVE NC20101-COMM(5:4)     TO MSC-CENTRO-ALTA             03621014
-              PERFORM RUTINA-BGECMSC                                    03622014
-                 THRU RUTINA-BGECMSC-F                                  03623014
-           END-IF.                                                      03624014
-      **************************************************************    03625014
-      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    03626014
-      **************************************************************    03627014
-      *ACA*                                                             03628014
-      * SE QUITA POR INDICACIONES DE REFAEL HERMOZA LA CTA. ESTA        03629014
-      * INACTIVADA Y NO DEJA DE EXISTIR (10/4/99)                       03630014
-      *ACA*                                                             03631014
-      *    PERFORM BAJA-INTERVINIENTE                                   03632014
-      *       THRU BAJA-INTERVINIENTE-F                                 03633014
-      *200306088-INI SE HABILITA ESTE PARRAFO                           03634014
-           PERFORM BAJA-INTERVINIENTE                                   03635014
-              THRU BAJA-INTERVINIENTE-F                                 03636014
-      *200306088-FIN                                                    03637014
-JPC@3 *    SI CUENTA VALOR PERTENECE A PORTAFOLIO, BAJA A ALTERNANTE.   03638014
-JPC@3      IF VFPF-CUENTA-ALTE > ZEROS                                  03639014
-JPC@3         PERFORM 25-INACTIVAR-PORTA                                03640014
-JPC@3            THRU 25-INACTIVAR-PORTA-FIN                            03641014
-JPC@3      END-IF                                                       03642014
-JPC@3 *    SI CUENTA VALOR PERTENECE A PORTAFOLIO, BAJA A ALTERNANTE.   03643014
-      *                                                                 03644014
-           MOVE CTA0101I         TO CTA0101-COMM                        03645014
-           MOVE SUC0101I         TO SUC0101-COMM                        03646014
-           MOVE NCC0101I         TO NCC0101-COMM                        03647014
-           MOVE NC20101I         TO NC20101-COMM                        03648014
-           MOVE ENT0101I         TO ENT0101-COMM                        03649014
-      *MADRID-04-04-1999.INI.                                           03650014
-           MOVE TIT0101I         TO TIT0101-COMM                        03651014
-           MOVE SPACES            TO OPT-COMM                           03652014
-           MOVE SPACES            TO MSB-COMM                           03653014
-           MOVE -1                TO CTA0101L                           03654014
-      *200306088-INI                                                    03655014
-      *    MOVE 'VLA0077'         TO CAA-COD-AVISO1.                    03656014
-      *200306088-FIN                                                    03657014
-           MOVE 'VLA0086'         TO CAA-COD-AVISO1.                    03658014
-      *                                                                 03659014
-       25-INACTIVAR-FIN.  EXIT.                                         03660014
+           MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      03559014
+           MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     03560014
+           MOVE CAA-TERMINAL      TO  VARC-NUMTER                       03561014
+           MOVE CAA-USERID        TO  VARC-USUARIO                      03562014
+      *                                                                 03563014
+           EXEC SQL                                                     03564014
+                UPDATE VLDTARC                                          03565014
+                   SET VARC_SITUAC      = :VARC-SITUAC                  03566014
+                     , VARC_FEULMOD     = :VARC-FEULMOD                 03567014
+                     , VARC_HORULMOD    = :VARC-HORULMOD                03568014
+                     , VARC_NUMTER      = :VARC-NUMTER                  03569014
+                     , VARC_USUARIO     = :VARC-USUARIO                 03570014
+                 WHERE VARC_CUENTA = :VARC-CUENTA                       03571014
+           END-EXEC                                                     03572014
+      *                                                                 03573014
+           MOVE SQLCODE TO SQLCODE-AUX                                  03574014
+      *                                                                 03575014
+           EVALUATE TRUE                                                03576014
+              WHEN DB2-OK                                               03577014
+      *A2011-RUTLOG-I                                                   03578014
+                   INITIALIZE W-VLWCLOG0                                03579014
+                              LOGVLDTARC                                03580014
+                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          03581014
+                   MOVE 'UPDATE'              TO  VL7LOG-OPERACION      03582014
+                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   03583014
+                   MOVE VARC-SITUAC           TO  LARC-SITUAC           03584014
+                   MOVE VARC-FEULMOD          TO  LARC-FEULMOD          03585014
+                   MOVE VARC-HORULMOD         TO  LARC-HORULMOD         03586014
+                   MOVE VARC-NUMTER           TO  LARC-NUMTER           03587014
+                   MOVE VARC-USUARIO          TO  LARC-USUARIO          03588014
+                   MOVE VARC-CUENTA           TO  LARC-CUENTA           03589014
+                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  03590014
+                   PERFORM LLAMAR-VL7CRLOG                              03591014
+                      THRU LLAMAR-VL7CRLOG-FIN                          03592014
+      *A2011-RUTLOG-F                                                   03593014
+      *                                                                 03594014
+              WHEN OTHER                                                03595014
+                   MOVE 'UPDATE-BAJA' TO  ABC-REFERENCIA                03596014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              03597014
+                   PERFORM 999-ABEND-DB2                                03598014
+           END-EVALUATE                                                 03599014
+      *                                                                 03600014
+      **************************************************************    03601014
+      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    03602014
+      * RUTINA PARA DAR BAJA, DESVINCULA LA CTA ECONOMICA          *    03603014
+      * CON LA CUENTA VALOR.  BAJITA                               *    03604014
+      **************************************************************    03605014
+      **************************************************************    03606014
+      **************************************************************    03607014
+      *    MOVE NCC0101I       TO  W-CARGO                              03608014
+      *    MOVE NC20101I       TO  W-ABO                                03609014
+                                                                        03610014
+           IF NCC0101-COMM = NC20101-COMM                               03611014
+              INITIALIZE                     BGECMSC                    03612014
+                                                                        03613014
+              MOVE '2'                   TO MSC-FUNCION                 03614014
+              MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)             03615014
+              MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)             03616014
+              MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD                 03617014
+              MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA             03618014
+              PERFORM RUTINA-BGECMSC                                    03619014
+                 THRU RUTINA-BGECMSC-F                                  03620014
+           ELSE                                                         03621014
+              INITIALIZE                     BGECMSC                    03622014
+                                                                        03623014
+              MOVE '2'                   TO MSC-FUNCION                 03624014
+              MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)             03625014
+              MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)             03626014
+              MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD                 03627014
+              MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA             03628014
+              PERFORM RUTINA-BGECMSC                                    03629014
+                 THRU RUTINA-BGECMSC-F                                  03630014
+                                                                        03631014
+              INITIALIZE                     BGECMSC                    03632014
+                                                                        03633014
+              MOVE '2'                   TO MSC-FUNCION                 03634014
+              MOVE NC20101-COMM(11:2)    TO MSC-CUENTA(1:2)             03635014
+              MOVE NC20101-COMM(13:8)    TO MSC-CUENTA(3:8)             03636014
+              MOVE NC20101-COMM(1:4)     TO MSC-ENTIDAD                 03637014
+              MOVE NC20101-COMM(5:4)     TO MSC-CENTRO-ALTA             03638014
+              PERFORM RUTINA-BGECMSC                                    03639014
+                 THRU RUTINA-BGECMSC-F                                  03640014
+           END-IF.                                                      03641014
+      **************************************************************    03642014
+      *****************RUTINA BGECMSC****DAVID  06-11-1998**********    03643014
+      **************************************************************    03644014
+      *ACA*                                                             03645014
+      * SE QUITA POR INDICACIONES DE REFAEL HERMOZA LA CTA. ESTA        03646014
+      * INACTIVADA Y NO DEJA DE EXISTIR (10/4/99)                       03647014
+      *ACA*                                                             03648014
+      *    PERFORM BAJA-INTERVINIENTE                                   03649014
+      *       THRU BAJA-INTERVINIENTE-F                                 03650014
+      *200306088-INI SE HABILITA ESTE PARRAFO                           03651014
+           PERFORM BAJA-INTERVINIENTE                                   03652014
+              THRU BAJA-INTERVINIENTE-F                                 03653014
+      *200306088-FIN                                                    03654014
+JPC@3 *    SI CUENTA VALOR PERTENECE A PORTAFOLIO, BAJA A ALTERNANTE.   03655014
+LRH@4      PERFORM VARYING IN-ALT FROM 01 BY 01                         03656020
+LRH@4                UNTIL IN-ALT > CONT-ALTERNAS                       03656040
+LRH@4         MOVE TB-CUENTA-ALTE (IN-ALT)  TO VFPF-CUENTA-ALTE         03656060
+LRH@4         PERFORM 25-INACTIVAR-PORTA                                03656080
+LRH@4            THRU 25-INACTIVAR-PORTA-FIN                            03657014
+LRH@4      END-PERFORM                                                  03658014
+JPC@3 *    SI CUENTA VALOR PERTENECE A PORTAFOLIO, BAJA A ALTERNANTE.   03660014
       *                                                                 03661014
-JPC@3  VALIDA-CTA-PORTAFOLIO.                                           03662014
-JPC@3 *                                                                 03663014
-JPC@3      MOVE ZEROS           TO VFPF-CUENTA-PORT.                    03664014
-JPC@3      MOVE ZEROS           TO VFPF-CUENTA-ALTE.                    03665014
-JPC@3 *                                                                 03666014
-JPC@3      EXEC SQL                                                     03667014
-JPC@3           SELECT  VFPF_CUENTA_PORT                                03668014
-JPC@3                ,  VFPF_CUENTA_ALTE                                03669014
-JPC@3                ,  VFPF_CIND_ACTIVO                                03670014
-JPC@3             INTO :VFPF-CUENTA-PORT                                03671014
-JPC@3                , :VFPF-CUENTA-ALTE                                03672014
-JPC@3                , :VFPF-CIND-ACTIVO                                03673014
-JPC@3             FROM  VLDTFPF                                         03674014
-JPC@3            WHERE  VFPF_CUENTA_PORT = :VARC-CUENTA                 03675014
-JPC@3               OR  VFPF_CUENTA_ALTE = :VARC-CUENTA                 03676014
-JPC@3      END-EXEC                                                     03677014
-JPC@3 *                                                                 03678014
-JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  03679014
+           MOVE CTA0101I         TO CTA0101-COMM                        03662014
+           MOVE SUC0101I         TO SUC0101-COMM                        03663014
+           MOVE NCC0101I         TO NCC0101-COMM                        03664014
+           MOVE NC20101I         TO NC20101-COMM                        03665014
+           MOVE ENT0101I         TO ENT0101-COMM                        03666014
+      *MADRID-04-04-1999.INI.                                           03667014
+           MOVE TIT0101I         TO TIT0101-COMM                        03668014
+           MOVE SPACES            TO OPT-COMM                           03669014
+           MOVE SPACES            TO MSB-COMM                           03670014
+           MOVE -1                TO CTA0101L                           03671014
+      *200306088-INI                                                    03672014
+      *    MOVE 'VLA0077'         TO CAA-COD-AVISO1.                    03673014
+      *200306088-FIN                                                    03674014
+           MOVE 'VLA0086'         TO CAA-COD-AVISO1.                    03675014
+      *                                                                 03676014
+       25-INACTIVAR-FIN.  EXIT.                                         03677014
+      *                                                                 03678014
+JPC@3  VALIDA-CTA-PORTAFOLIO.                                           03679014
 JPC@3 *                                                                 03680014
-JPC@3      EVALUATE TRUE                                                03681014
-JPC@3          WHEN DB2-OK                                              03682014
-JPC@3               IF VARC-CUENTA NOT = VFPF-CUENTA-PORT               03683014
-JPC@3                  MOVE 'VLE2169'              TO CAA-COD-ERROR     03684014
-JPC@3                  MOVE 'CUENTA PORTAFOLIO NO' TO CAA-VAR1-ERROR    03685014
-JPC@3                  MOVE ' ES LA PRINCIPAL    ' TO CAA-VAR2-ERROR    03686014
-JPC@3                  MOVE -1                     TO CTA0101L          03687014
-JPC@3                  PERFORM 3-FINAL                                  03688014
-JPC@3               END-IF                                              03689014
-JPC@3               IF VFPF-CIND-ACTIVO NOT = 'S'                       03690014
-JPC@3                  MOVE 'VLE1945'  TO CAA-COD-ERROR                 03691014
-JPC@3                  MOVE -1         TO CTA0101L                      03692014
-JPC@3                  PERFORM 3-FINAL                                  03693014
-JPC@3               END-IF                                              03694014
-JPC@3               INITIALIZE W-VLWCLOG0                               03695014
-JPC@3                          LOGVLDTFPF                               03696014
-JPC@3               MOVE 'VLDTFPF'             TO  VL7LOG-TABLA         03697014
-JPC@3               MOVE 'SELECT'              TO  VL7LOG-OPERACION     03698014
-JPC@3               MOVE LENGTH OF DCLVLDTFPF  TO  VL7LOG-REGISTRO-LEN  03699014
-JPC@3               MOVE DCLVLDTFPF            TO  LOGVLDTFPF           03700014
-JPC@3               MOVE LOGVLDTFPF            TO  VL7LOG-REGISTRO-TEXT 03701014
-JPC@3               PERFORM LLAMAR-VL7CRLOG                             03702014
-JPC@3                  THRU LLAMAR-VL7CRLOG-FIN                         03703014
-JPC@3          WHEN DB2-NOTFND                                          03704014
-JPC@3               INITIALIZE             DCLVLDTFPF                   03705014
-JPC@3          WHEN OTHER                                               03706014
-JPC@3               MOVE 'SELECT'      TO  ABC-REFERENCIA               03707014
-JPC@3               MOVE 'VLDTFPF'     TO  ABC-OBJETO-ERROR             03708014
-JPC@3               PERFORM 999-ABEND-DB2                               03709014
-JPC@3      END-EVALUATE.                                                03710014
-JPC@3 *                                                                 03711014
-JPC@3 * VALIDA SITUACION CONTRATO PORTAFOLIO - CUENTA PRINCIPAL         03712014
-JPC@3 *                                                                 03713014
-JPC@3      IF DB2-OK                                                    03714014
-JPC@3         EXEC SQL                                                  03715014
-JPC@3              SELECT  VARC_SITUAC                                  03716014
-JPC@3                INTO :VARC-SITUAC                                  03717014
-JPC@3                FROM  VLDTARC                                      03718014
-JPC@3               WHERE  VARC_CUENTA = :VFPF-CUENTA-PORT              03719014
-JPC@3         END-EXEC                                                  03720014
-JPC@3 *                                                                 03721014
-JPC@3         MOVE SQLCODE TO SQLCODE-AUX                               03722014
-JPC@3 *                                                                 03723014
-JPC@3         EVALUATE TRUE                                             03724014
-JPC@3             WHEN DB2-OK                                           03725014
-JPC@3                  IF VARC-SITUAC NOT = 'A'                         03726014
-JPC@3                     MOVE 'VLE2169'              TO CAA-COD-ERROR  03727014
-JPC@3                     MOVE 'CUENTA PRINCIPAL NO ' TO CAA-VAR1-ERROR 03728014
-JPC@3                     MOVE 'ACTIVO :            ' TO CAA-VAR1-ERROR 03729014
-JPC@3                     MOVE VFPF-CUENTA-PORT  TO CAA-VAR2-ERROR(12:7)03730014
-JPC@3                     MOVE -1                  TO CTA0101L          03731014
-JPC@3                     PERFORM 3-FINAL                               03732014
-JPC@3                  END-IF                                           03733014
-JPC@3             WHEN OTHER                                            03734014
-JPC@3                  MOVE 'SELECT'      TO  ABC-REFERENCIA            03735014
-JPC@3                  MOVE 'VLDTARC-P1'  TO  ABC-OBJETO-ERROR          03736014
-JPC@3                  PERFORM 999-ABEND-DB2                            03737014
-JPC@3         END-EVALUATE                                              03738014
-JPC@3 *                                                                 03739014
-JPC@3 * VALIDA SITUACION CONTRATO PORTAFOLIO - CUENTA ALTERNANTE        03740014
-JPC@3 *                                                                 03741014
-JPC@3         EXEC SQL                                                  03742014
-JPC@3              SELECT  VARC_SITUAC                                  03743014
-JPC@3                INTO :VARC-SITUAC                                  03744014
-JPC@3                FROM  VLDTARC                                      03745014
-JPC@3               WHERE  VARC_CUENTA = :VFPF-CUENTA-ALTE              03746014
-JPC@3         END-EXEC                                                  03747014
-JPC@3 *                                                                 03748014
-JPC@3         MOVE SQLCODE TO SQLCODE-AUX                               03749014
-JPC@3 *                                                                 03750014
-JPC@3         EVALUATE TRUE                                             03751014
-JPC@3             WHEN DB2-OK                                           03752014
-JPC@3                  IF VARC-SITUAC NOT = 'A'                         03753014
-JPC@5                     MOVE ZEROS                 TO VFPF-CUENTA-ALTE03754014
-JPC@5 *JPC@3              MOVE 'VLE2169'              TO CAA-COD-ERROR  03755014
-JPC@5 *JPC@3              MOVE 'CUENTA ALTERNANTE NO' TO CAA-VAR1-ERROR 03756014
-JPC@5 *JPC@3              MOVE ' ACTIVO :           ' TO CAA-VAR2-ERROR 03757014
-JPC@5 *JPC@3              MOVE VFPF-CUENTA-PORT  TO CAA-VAR2-ERROR(11:7)03758014
-JPC@5 *JPC@3              MOVE -1                  TO CTA0101L          03759014
-JPC@5 *JPC@3              PERFORM 3-FINAL                               03760014
-JPC@3                  END-IF                                           03761014
-JPC@3             WHEN OTHER                                            03762014
-JPC@3                  MOVE 'SELECT'      TO  ABC-REFERENCIA            03763014
-JPC@3                  MOVE 'VLDTARC-P2'  TO  ABC-OBJETO-ERROR          03764014
-JPC@3                  PERFORM 999-ABEND-DB2                            03765014
-JPC@3         END-EVALUATE                                              03766014
-JPC@3      END-IF.                                                      03767014
-JPC@3 *                                                                 03768014
-JPC@3 *------------------*                                              03769014
-JPC@3  25-INACTIVAR-PORTA.                                              03770014
-JPC@3 *------------------*                                              03771014
-JPC@3 *                                                                 03772014
-JPC@3      MOVE VFPF-CUENTA-ALTE TO VARC-CUENTA                         03773014
-JPC@3 *                                                                 03774014
-JPC@3      EXEC SQL                                                     03775014
-JPC@3           SELECT  VARC_CUENTA                                     03776014
-JPC@3                ,  VARC_CENTAD                                     03777014
-JPC@3                ,  VARC_NUMCLI                                     03778014
-JPC@3                ,  VARC_CLMAST                                     03779014
-JPC@3                ,  VARC_MONEDA                                     03780014
-JPC@3                ,  VARC_SUCURS                                     03781014
-JPC@3                ,  VARC_CTACAR                                     03782014
-JPC@3                ,  VARC_CTAABO                                     03783014
-JPC@3                ,  VARC_TEXTO                                      03784014
-JPC@3                ,  VARC_PRESEN                                     03785014
-JPC@3                ,  VARC_GRUPO                                      03786014
-JPC@3                ,  VARC_RUT                                        03787014
-JPC@3                ,  VARC_CNAE                                       03788014
-JPC@3                ,  VARC_SITUAC                                     03789014
-JPC@3                ,  VARC_EXEN1                                      03790014
-JPC@3                ,  VARC_EXEN2                                      03791014
-JPC@3                ,  VARC_EXEN3                                      03792014
-JPC@3                ,  VARC_EXEN4                                      03793014
-JPC@3                ,  VARC_EXEN5                                      03794014
-JPC@3                ,  VARC_EXEN6                                      03795014
-JPC@3                ,  VARC_EXEN7                                      03796014
-JPC@3                ,  VARC_EXEN8                                      03797014
-JPC@3                ,  VARC_EXEN9                                      03798014
-JPC@3                ,  VARC_EXEN10                                     03799014
-JPC@3                ,  VARC_ANALIS                                     03800014
-JPC@3                ,  VARC_CLACARGO                                   03801014
-JPC@3                ,  VARC_CLABONO                                    03802014
-JPC@3                ,  VARC_NUMDOM                                     03803014
-JPC@3                ,  VARC_CODSUS                                     03804014
-JPC@3                ,  VARC_FE_ULT_EXT                                 03805014
-JPC@3                ,  VARC_PAIS                                       03806014
-JPC@3                ,  VARC_FE_CARTERA                                 03807014
-JPC@3                ,  VARC_CLTELEX                                    03808014
-JPC@3                ,  VARC_FE_ALTA                                    03809014
-JPC@3                ,  VARC_VALORACION                                 03810014
-JPC@3                ,  VARC_VALEXTRJ                                   03811014
-JPC@3                ,  VARC_INVERSOR                                   03812014
-JPC@3                ,  VARC_DIRECTA                                    03813014
-JPC@3                ,  VARC_MAX_CVE_1                                  03814014
-JPC@3                ,  VARC_MAX_DCU_5                                  03815014
-JPC@3                ,  VARC_MAX_SUS_6                                  03816014
-JPC@3                ,  VARC_MAX_DIV_7                                  03817014
-JPC@3                ,  VARC_MAX_AMO_8                                  03818014
-JPC@3                ,  VARC_MAX_PAJ_9                                  03819014
-JPC@3                ,  VARC_FECHA_102                                  03820014
-JPC@3                ,  VARC_TARIFACUS                                  03821014
-JPC@3                ,  VARC_SWIFT_TELEX                                03822014
-JPC@3                ,  VARC_TELEX_2                                    03823014
-JPC@3                ,  VARC_GRUPO_CTAS                                 03824014
-JPC@3                ,  VARC_OPER_TIT                                   03825014
-JPC@3                ,  VARC_FEALTREG                                   03826014
-JPC@3                ,  VARC_FEULMOD                                    03827014
-JPC@3                ,  VARC_HORULMOD                                   03828014
-JPC@3                ,  VARC_NUMTER                                     03829014
-JPC@3                ,  VARC_USUARIO                                    03830014
-JPC@3                ,  VARC_FILLER                                     03831014
-JPC@3                ,  VARC_CTAVAL20                                   03832014
-      *@ZAL-INI                                                         03833014
-      *              ,  VARC_NUMMAN                                     03834014
-                     ,  VARC_GRUPO_CTAS                                 03835014
-      *@ZAL-FIN                                                         03836014
-JPC@3                ,  VARC_INDIMP                                     03837014
-JPC@3                ,  VARC_INDSAB                                     03838014
-JPC@3             INTO :VARC-CUENTA                                     03839014
-JPC@3                , :VARC-CENTAD                                     03840014
-JPC@3                , :VARC-NUMCLI                                     03841014
-JPC@3                , :VARC-CLMAST                                     03842014
-JPC@3                , :VARC-MONEDA                                     03843014
-JPC@3                , :VARC-SUCURS                                     03844014
-JPC@3                , :VARC-CTACAR                                     03845014
-JPC@3                , :VARC-CTAABO                                     03846014
-JPC@3                , :VARC-TEXTO                                      03847014
-JPC@3                , :VARC-PRESEN                                     03848014
-JPC@3                , :VARC-GRUPO                                      03849014
-JPC@3                , :VARC-RUT                                        03850014
-JPC@3                , :VARC-CNAE                                       03851014
-JPC@3                , :VARC-SITUAC                                     03852014
-JPC@3                , :VARC-EXEN1                                      03853014
-JPC@3                , :VARC-EXEN2                                      03854014
-JPC@3                , :VARC-EXEN3                                      03855014
-JPC@3                , :VARC-EXEN4                                      03856014
-JPC@3                , :VARC-EXEN5                                      03857014
-JPC@3                , :VARC-EXEN6                                      03858014
-JPC@3                , :VARC-EXEN7                                      03859014
-JPC@3                , :VARC-EXEN8                                      03860014
-JPC@3                , :VARC-EXEN9                                      03861014
-JPC@3                , :VARC-EXEN10                                     03862014
-JPC@3                , :VARC-ANALIS                                     03863014
-JPC@3                , :VARC-CLACARGO                                   03864014
-JPC@3                , :VARC-CLABONO                                    03865014
-JPC@3                , :VARC-NUMDOM                                     03866014
-JPC@3                , :VARC-CODSUS                                     03867014
-JPC@3                , :VARC-FE-ULT-EXT                                 03868014
-JPC@3                , :VARC-PAIS                                       03869014
-JPC@3                , :VARC-FE-CARTERA                                 03870014
-JPC@3                , :VARC-CLTELEX                                    03871014
-JPC@3                , :VARC-FE-ALTA                                    03872014
-JPC@3                , :VARC-VALORACION                                 03873014
-JPC@3                , :VARC-VALEXTRJ                                   03874014
-JPC@3                , :VARC-INVERSOR                                   03875014
-JPC@3                , :VARC-DIRECTA                                    03876014
-JPC@3                , :VARC-MAX-CVE-1                                  03877014
-JPC@3                , :VARC-MAX-DCU-5                                  03878014
-JPC@3                , :VARC-MAX-SUS-6                                  03879014
-JPC@3                , :VARC-MAX-DIV-7                                  03880014
-JPC@3                , :VARC-MAX-AMO-8                                  03881014
-JPC@3                , :VARC-MAX-PAJ-9                                  03882014
-JPC@3                , :VARC-FECHA-102                                  03883014
-JPC@3                , :VARC-TARIFACUS                                  03884014
-JPC@3                , :VARC-SWIFT-TELEX                                03885014
-JPC@3                , :VARC-TELEX-2                                    03886014
-JPC@3                , :VARC-GRUPO-CTAS                                 03887014
-JPC@3                , :VARC-OPER-TIT                                   03888014
-JPC@3                , :VARC-FEALTREG                                   03889014
-JPC@3                , :VARC-FEULMOD                                    03890014
-JPC@3                , :VARC-HORULMOD                                   03891014
-JPC@3                , :VARC-NUMTER                                     03892014
-JPC@3                , :VARC-USUARIO                                    03893014
-JPC@3                , :VARC-FILLER                                     03894014
-JPC@3                , :VARC-CTAVAL20                                   03895014
-      *@ZAL-INI                                                         03896014
-JPC@3 *              , :VARC-NUMMAN                                     03897014
-                     , :VARC-GRUPO-CTAS                                 03898014
-      *@ZAL-FIN                                                         03899014
-JPC@3                , :VARC-INDIMP                                     03900014
-JPC@3                , :VARC-INDSAB                                     03901014
-JPC@3             FROM  VLDTARC                                         03902014
-JPC@3            WHERE  VARC_CUENTA  = :VARC-CUENTA                     03903014
-JPC@3      END-EXEC                                                     03904014
-JPC@3 *                                                                 03905014
-JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  03906014
-JPC@3 *                                                                 03907014
-JPC@3      EVALUATE TRUE                                                03908014
-JPC@3         WHEN DB2-OK                                               03909014
-JPC@3              IF VARC-SITUAC = 'X' OR 'B'                          03910014
-JPC@3                 MOVE 'VLE0141'  TO CAA-COD-ERROR                  03911014
-JPC@3                 MOVE -1         TO CTA0101L                       03912014
-JPC@3                 PERFORM 3-FINAL                                   03913014
-JPC@3              END-IF                                               03914014
-JPC@3              INITIALIZE W-VLWCLOG0                                03915014
-JPC@3                         LOGVLDTARC                                03916014
-JPC@3              MOVE 'VLDTARC'             TO  VL7LOG-TABLA          03917014
-JPC@3              MOVE 'SELECT'              TO  VL7LOG-OPERACION      03918014
-JPC@3              MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   03919014
-JPC@3              MOVE DCLVLDTARC            TO  LOGVLDTARC            03920014
-JPC@3              MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  03921014
-JPC@3              PERFORM LLAMAR-VL7CRLOG                              03922014
-JPC@3                 THRU LLAMAR-VL7CRLOG-FIN                          03923014
-JPC@3         WHEN OTHER                                                03924014
-JPC@3              MOVE 'SELECT'      TO  ABC-REFERENCIA                03925014
-JPC@3              MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              03926014
-JPC@3              PERFORM 999-ABEND-DB2                                03927014
-JPC@3      END-EVALUATE.                                                03928014
-JPC@3 *    GUARDA CUENTA PRINCIPAL PARA LUEGO RETORNAR DATOS A VARIABLE 03929014
-JPC@3      MOVE END0101I              TO END0101X                       03930014
-JPC@3      MOVE CEN0101I              TO CEN0101X                       03931014
-JPC@3      MOVE DGT0101I              TO DGT0101X                       03932014
-JPC@3      MOVE CTA0101I              TO CTA0101X                       03933014
-JPC@3      MOVE DG20101I              TO DG20101X                       03934014
-JPC@3 *                                                                 03935014
-JPC@3      MOVE VARC-CTAVAL20 (01:04) TO END0101I                       03936014
-JPC@3      MOVE VARC-CTAVAL20 (05:04) TO CEN0101I                       03937014
-JPC@3      MOVE VARC-CTAVAL20 (09:02) TO DGT0101I                       03938014
-JPC@3      MOVE VARC-CTAVAL20 (13:07) TO CTA0101I                       03939014
-JPC@3      MOVE VARC-CTAVAL20 (20:01) TO DG20101I                       03940014
-JPC@3 *                                                                 03941014
-JPC@3      IF VARC-FILLER (11:02) = '91'                                03942014
-JPC@3         INITIALIZE                 W-BGECMDC                      03943014
-JPC@3         MOVE VARC-FILLER (01:4) TO MDC-ENTIDAD                    03944014
-JPC@3         MOVE VARC-FILLER (05:4) TO MDC-CENTRO-ALTA                03945014
-JPC@3         MOVE VARC-FILLER (11:2) TO MDC-CUENTA(1:2)                03946014
-JPC@3         MOVE VARC-FILLER (13:8) TO MDC-CUENTA(3:8)                03947014
-JPC@3 *                                                                 03948014
-JPC@3         EXEC CICS                                                 03949014
-JPC@3              LINK PROGRAM  (BG2CMDC0)                             03950014
-JPC@3                   COMMAREA (BGECMDC)                              03951014
-JPC@3         END-EXEC                                                  03952014
-JPC@3 *                                                                 03953014
-JPC@3         IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      03954014
-JPC@3            MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA            03955014
-JPC@3            MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR          03956014
-JPC@3            PERFORM 999-ABEND-CICS                                 03957014
-JPC@3         END-IF                                                    03958014
-JPC@3 *                                                                 03959014
-JPC@3         EVALUATE MDC-CODERR                                       03960014
-JPC@3             WHEN SPACES                                           03961014
-JPC@3                  IF MDC-SALDO-DISPON NOT = ZEROS                  03962014
-JPC@3                     MOVE MDC-SALDO-DISPON       TO W-SDOECON-EDIT 03963014
-JPC@3                     MOVE 'VLE2169'              TO CAA-COD-ERROR  03964014
-JPC@3                     MOVE 'CTA-REGISTRO CON SAL' TO CAA-VAR1-ERROR 03965014
-JPC@3                     MOVE 'DO                  ' TO CAA-VAR2-ERROR 03966014
-JPC@3                     MOVE W-SDOECON-EDIT TO CAA-VAR2-ERROR (04:15) 03967014
-JPC@3                     MOVE -1         TO CTA0101L                   03968014
-JPC@3                     PERFORM 3-FINAL                               03969014
-JPC@3                  END-IF                                           03970014
-JPC@3             WHEN OTHER                                            03971014
-JPC@3                  MOVE -1          TO NCC0101L                     03972014
-JPC@3                  MOVE MDC-CODERR  TO CAA-COD-ERROR                03973014
-JPC@3                  PERFORM 3-FINAL                                  03974014
-JPC@3         END-EVALUATE                                              03975014
-JPC@3      END-IF.                                                      03976014
-JPC@3 *                                                                 03977014
-JPC@3      MOVE VARC-CUENTA        TO VADT-CUENTA                       03978014
-JPC@3      MOVE 8                  TO VADT-CLTITU                       03979014
-JPC@3 *                                                                 03980014
-JPC@3      INITIALIZE      VADT-NUMCLI                                  03981014
-JPC@3 *                                                                 03982014
-JPC@3      EXEC SQL                                                     03983014
-JPC@3           SELECT  VADT_CUENTA                                     03984014
-JPC@3                ,  VADT_NUMCLI                                     03985014
-JPC@3                ,  VADT_CLTITU                                     03986014
-JPC@3                ,  VADT_NUMDOM                                     03987014
-JPC@3                ,  VADT_ADMIN                                      03988014
-JPC@3                ,  VADT_FEVENCTO                                   03989014
-JPC@3                ,  VADT_FEALTREG                                   03990014
-JPC@3                ,  VADT_FEULMOD                                    03991014
-JPC@3                ,  VADT_HORULMOD                                   03992014
-JPC@3                ,  VADT_NUMTER                                     03993014
-JPC@3                ,  VADT_USUARIO                                    03994014
-JPC@3             INTO :VADT-CUENTA                                     03995014
-JPC@3                , :VADT-NUMCLI                                     03996014
-JPC@3                , :VADT-CLTITU                                     03997014
-JPC@3                , :VADT-NUMDOM                                     03998014
-JPC@3                , :VADT-ADMIN                                      03999014
-JPC@3                , :VADT-FEVENCTO                                   04000014
-JPC@3                , :VADT-FEALTREG                                   04001014
-JPC@3                , :VADT-FEULMOD                                    04002014
-JPC@3                , :VADT-HORULMOD                                   04003014
-JPC@3                , :VADT-NUMTER                                     04004014
-JPC@3                , :VADT-USUARIO                                    04005014
-JPC@3             FROM  VLDTADT                                         04006014
-JPC@3            WHERE  VADT_CUENTA  = :VADT-CUENTA                     04007014
-JPC@3              AND  VADT_CLTITU  = :VADT-CLTITU                     04008014
-JPC@3              AND  VADT_NUMCLI >= :VADT-NUMCLI                     04009014
-JPC@3      END-EXEC                                                     04010014
-JPC@3 *                                                                 04011014
-JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  04012014
-JPC@3 *                                                                 04013014
-JPC@3      EVALUATE TRUE                                                04014014
-JPC@3         WHEN DB2-OK                                               04015014
-JPC@3         WHEN DB2-DUPLINE                                          04016014
-JPC@3              MOVE 'VLE2087'  TO CAA-COD-ERROR                     04017014
-JPC@3              MOVE -1         TO CTA0101L                          04018014
-JPC@3              PERFORM 3-FINAL                                      04019014
-JPC@3         WHEN DB2-NOTFND                                           04020014
-JPC@3              CONTINUE                                             04021014
-JPC@3         WHEN OTHER                                                04022014
-JPC@3              MOVE 'SELECT'      TO  ABC-REFERENCIA                04023014
-JPC@3              MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR              04024014
-JPC@3              PERFORM 999-ABEND-DB2                                04025014
-JPC@3      END-EVALUATE.                                                04026014
-JPC@3 *                                                                 04027014
-JPC@3      INITIALIZE W-VLWCLOG0                                        04028014
-JPC@3      MOVE 'VLDTADT'             TO  VL7LOG-TABLA                  04029014
-JPC@3      MOVE 'SELECT'              TO  VL7LOG-OPERACION              04030014
-JPC@3      MOVE LENGTH OF DCLVLDTADT  TO  VL7LOG-REGISTRO-LEN           04031014
-JPC@3      MOVE DCLVLDTADT            TO  LOGVLDTADT                    04032014
-JPC@3      MOVE LOGVLDTADT            TO  VL7LOG-REGISTRO-TEXT          04033014
-JPC@3      PERFORM LLAMAR-VL7CRLOG                                      04034014
-JPC@3         THRU LLAMAR-VL7CRLOG-FIN                                  04035014
-JPC@3 *                                                                 04036014
-JPC@3 *SE PERMITE INACTIVAR LA CUENTA SI NO TIENE SALDO                 04037014
-JPC@3      MOVE VARC-CUENTA     TO VADS-CUENTA                          04038014
-JPC@3      MOVE ZEROES          TO VADS-ISIN                            04039014
-JPC@3      MOVE SPACES          TO VADS-PAVAL                           04040014
-JPC@3                              VADS-VALOR                           04041014
-JPC@3                              VADS-TIPREG                          04042014
-JPC@3                              VADS-NUMGRUN                         04043014
-JPC@3      MOVE ZEROS           TO VADS-DEPOS                           04044014
-JPC@3                              VADS-COMPR                           04045014
-JPC@3                              VADS-SUSCR                           04046014
-JPC@3                              VADS-VENTA                           04047014
-JPC@3                              VADS-ORDVE                           04048014
-JPC@3                              VADS-BLOQ                            04049014
-JPC@3 *                                                                 04050014
-JPC@3      EXEC SQL                                                     04051014
-JPC@3           SELECT  VADS_DEPOS                                      04052014
-JPC@3                ,  VADS_COMPR                                      04053014
-JPC@3                ,  VADS_SUSCR                                      04054014
-JPC@3                ,  VADS_VENTA                                      04055014
-JPC@3                ,  VADS_ORDVE                                      04056014
-JPC@3                ,  VADS_BLOQ                                       04057014
-JPC@3             INTO :VADS-DEPOS                                      04058014
-JPC@3                , :VADS-COMPR                                      04059014
-JPC@3                , :VADS-SUSCR                                      04060014
-JPC@3                , :VADS-VENTA                                      04061014
-JPC@3                , :VADS-ORDVE                                      04062014
-JPC@3                , :VADS-BLOQ                                       04063014
-JPC@3             FROM  VLDTADS                                         04064014
-JPC@3            WHERE  VADS_CUENTA   = :VADS-CUENTA                    04065014
-JPC@3              AND  VADS_PAVAL   >= :VADS-PAVAL                     04066014
-JPC@3              AND  VADS_VALOR   >= :VADS-VALOR                     04067014
-JPC@3              AND  VADS_ISIN    >= :VADS-ISIN                      04068014
-JPC@3              AND  VADS_TIPREG  >= :VADS-TIPREG                    04069014
-JPC@3              AND  VADS_NUMGRUN >= :VADS-NUMGRUN                   04070014
-JPC@3              AND (VADS_DEPOS   > :VADS-DEPOS                      04071014
-JPC@3               OR  VADS_COMPR   > :VADS-COMPR                      04072014
-JPC@3               OR  VADS_SUSCR   > :VADS-SUSCR                      04073014
-JPC@3               OR  VADS_VENTA   > :VADS-VENTA                      04074014
-JPC@3               OR  VADS_ORDVE   > :VADS-ORDVE                      04075014
-JPC@3               OR  VADS_BLOQ    > :VADS-BLOQ  )                    04076014
-JPC@3      END-EXEC                                                     04077014
-JPC@3 *                                                                 04078014
-JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  04079014
-JPC@3 *                                                                 04080014
-JPC@3      EVALUATE TRUE                                                04081014
-JPC@3         WHEN DB2-OK                                               04082014
-JPC@3         WHEN DB2-DUPLINE                                          04083014
-JPC@3              MOVE 'VLE0028'  TO CAA-COD-ERROR                     04084014
-JPC@3              MOVE -1         TO CTA0101L                          04085014
-JPC@3              PERFORM 3-FINAL                                      04086014
-JPC@3         WHEN DB2-NOTFND                                           04087014
-JPC@3              CONTINUE                                             04088014
-JPC@3         WHEN OTHER                                                04089014
-JPC@3              MOVE 'SELECT'      TO  ABC-REFERENCIA                04090014
-JPC@3              MOVE 'VLDTADS'     TO  ABC-OBJETO-ERROR              04091014
-JPC@3              PERFORM 999-ABEND-DB2                                04092014
-JPC@3      END-EVALUATE.                                                04093014
-JPC@3 *                                                                 04094014
-JPC@3      INITIALIZE W-VLWCLOG0                                        04095014
-JPC@3                 LOGVLDTADS                                        04096014
-JPC@3      MOVE 'VLDTADS'             TO  VL7LOG-TABLA                  04097014
-JPC@3      MOVE 'SELECT'              TO  VL7LOG-OPERACION              04098014
-JPC@3      MOVE LENGTH OF DCLVLDTADS  TO  VL7LOG-REGISTRO-LEN           04099014
-JPC@3      MOVE DCLVLDTADS            TO  LOGVLDTADS                    04100014
-JPC@3      MOVE LOGVLDTADS            TO  VL7LOG-REGISTRO-TEXT          04101014
-JPC@3      PERFORM LLAMAR-VL7CRLOG                                      04102014
-JPC@3         THRU LLAMAR-VL7CRLOG-FIN                                  04103014
-JPC@3      MOVE VARC-CUENTA     TO VDET-CTAVAL                          04104014
-JPC@3 *                                                                 04105014
-JPC@3      PERFORM ABRIR-CURSOR-DET                                     04106014
-JPC@3         THRU ABRIR-CURSOR-DET-EXIT.                               04107014
-JPC@3 *                                                                 04108014
-JPC@3      MOVE 0 TO SW-DET.                                            04109014
-JPC@3      PERFORM FETCH-DET                                            04110014
-JPC@3         THRU FETCH-DET-EXIT.                                      04111014
-JPC@3 *                                                                 04112014
-JPC@3      IF DB2-NOTFND                                                04113014
-JPC@3         MOVE 1 TO SW-DET                                          04114014
-JPC@3      END-IF.                                                      04115014
-JPC@3 *                                                                 04116014
-JPC@3      PERFORM TRATAR-DET                                           04117014
-JPC@3         THRU TRATAR-DET-EXIT                                      04118014
-JPC@3      UNTIL SW-DET = 1.                                            04119014
-JPC@3 *                                                                 04120014
-JPC@3      PERFORM CERRAR-CURSOR-DET                                    04121014
-JPC@3         THRU CERRAR-CURSOR-DET-EXIT.                              04122014
-JPC@3 *                                                                 04123014
-JPC@3      MOVE VARC-CUENTA     TO VTRA-CUENTA                          04124014
+JPC@3      MOVE ZEROS           TO VFPF-CUENTA-PORT.                    03681014
+JPC@3      MOVE ZEROS           TO VFPF-CUENTA-ALTE.                    03682014
+JPC@3 *                                                                 03683014
+JPC@3      EXEC SQL                                                     03684014
+JPC@3           SELECT  VFPF_CUENTA_PORT                                03685014
+JPC@3                ,  VFPF_CUENTA_ALTE                                03686014
+JPC@3                ,  VFPF_CIND_ACTIVO                                03687014
+JPC@3             INTO :VFPF-CUENTA-PORT                                03688014
+JPC@3                , :VFPF-CUENTA-ALTE                                03689014
+JPC@3                , :VFPF-CIND-ACTIVO                                03690014
+JPC@3             FROM  VLDTFPF                                         03691014
+JPC@3            WHERE  VFPF_CUENTA_PORT = :VARC-CUENTA                 03692014
+JPC@3               OR  VFPF_CUENTA_ALTE = :VARC-CUENTA                 03693014
+JPC@3      END-EXEC                                                     03694014
+JPC@3 *                                                                 03695014
+JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  03696014
+JPC@3 *                                                                 03697014
+JPC@3      EVALUATE TRUE                                                03698014
+JPC@3          WHEN DB2-OK                                              03699014
+JPC@3               IF VARC-CUENTA NOT = VFPF-CUENTA-PORT               03700014
+JPC@3                  MOVE 'VLE2169'              TO CAA-COD-ERROR     03701014
+JPC@3                  MOVE 'CUENTA PORTAFOLIO NO' TO CAA-VAR1-ERROR    03702014
+JPC@3                  MOVE ' ES LA PRINCIPAL    ' TO CAA-VAR2-ERROR    03703014
+JPC@3                  MOVE -1                     TO CTA0101L          03704014
+JPC@3                  PERFORM 3-FINAL                                  03705014
+JPC@3               END-IF                                              03706014
+JPC@3               IF VFPF-CIND-ACTIVO NOT = 'S'                       03707014
+JPC@3                  MOVE 'VLE1945'  TO CAA-COD-ERROR                 03708014
+JPC@3                  MOVE -1         TO CTA0101L                      03709014
+JPC@3                  PERFORM 3-FINAL                                  03710014
+JPC@3               END-IF                                              03711014
+JPC@3               INITIALIZE W-VLWCLOG0                               03712014
+JPC@3                          LOGVLDTFPF                               03713014
+JPC@3               MOVE 'VLDTFPF'             TO  VL7LOG-TABLA         03714014
+JPC@3               MOVE 'SELECT'              TO  VL7LOG-OPERACION     03715014
+JPC@3               MOVE LENGTH OF DCLVLDTFPF  TO  VL7LOG-REGISTRO-LEN  03716014
+JPC@3               MOVE DCLVLDTFPF            TO  LOGVLDTFPF           03717014
+JPC@3               MOVE LOGVLDTFPF            TO  VL7LOG-REGISTRO-TEXT 03718014
+JPC@3               PERFORM LLAMAR-VL7CRLOG                             03719014
+JPC@3                  THRU LLAMAR-VL7CRLOG-FIN                         03720014
+JPC@3          WHEN DB2-NOTFND                                          03721014
+JPC@3               INITIALIZE             DCLVLDTFPF                   03722014
+JPC@3          WHEN OTHER                                               03723014
+JPC@3               MOVE 'SELECT'      TO  ABC-REFERENCIA               03724014
+JPC@3               MOVE 'VLDTFPF'     TO  ABC-OBJETO-ERROR             03725014
+JPC@3               PERFORM 999-ABEND-DB2                               03726014
+JPC@3      END-EVALUATE.                                                03727014
+JPC@3 *                                                                 03728014
+JPC@3 * VALIDA SITUACION CONTRATO PORTAFOLIO - CUENTA PRINCIPAL         03729014
+JPC@3 *                                                                 03730014
+JPC@3      IF DB2-OK                                                    03731014
+JPC@3         EXEC SQL                                                  03732014
+JPC@3              SELECT  VARC_SITUAC                                  03733014
+JPC@3                INTO :VARC-SITUAC                                  03734014
+JPC@3                FROM  VLDTARC                                      03735014
+JPC@3               WHERE  VARC_CUENTA = :VFPF-CUENTA-PORT              03736014
+JPC@3         END-EXEC                                                  03737014
+JPC@3 *                                                                 03738014
+JPC@3         MOVE SQLCODE TO SQLCODE-AUX                               03739014
+JPC@3 *                                                                 03740014
+JPC@3         EVALUATE TRUE                                             03741014
+JPC@3             WHEN DB2-OK                                           03742014
+JPC@3                  IF VARC-SITUAC NOT = 'A'                         03743014
+JPC@3                     MOVE 'VLE2169'              TO CAA-COD-ERROR  03744014
+JPC@3                     MOVE 'CUENTA PRINCIPAL NO ' TO CAA-VAR1-ERROR 03745014
+JPC@3                     MOVE 'ACTIVO :            ' TO CAA-VAR1-ERROR 03746014
+JPC@3                     MOVE VFPF-CUENTA-PORT  TO CAA-VAR2-ERROR(12:7)03747014
+JPC@3                     MOVE -1                  TO CTA0101L          03748014
+JPC@3                     PERFORM 3-FINAL                               03749014
+JPC@3                  END-IF                                           03750014
+JPC@3             WHEN OTHER                                            03751014
+JPC@3                  MOVE 'SELECT'      TO  ABC-REFERENCIA            03752014
+JPC@3                  MOVE 'VLDTARC-P1'  TO  ABC-OBJETO-ERROR          03753014
+JPC@3                  PERFORM 999-ABEND-DB2                            03754014
+JPC@3         END-EVALUATE                                              03755014
+JPC@3 *                                                                 03756014
+JPC@3 * VALIDA SITUACION CONTRATO PORTAFOLIO - CUENTA ALTERNANTE        03757014
+JPC@3 *                                                                 03758014
+JPC@3         EXEC SQL                                                  03759014
+JPC@3              SELECT  VARC_SITUAC                                  03760014
+JPC@3                INTO :VARC-SITUAC                                  03761014
+JPC@3                FROM  VLDTARC                                      03762014
+JPC@3               WHERE  VARC_CUENTA = :VFPF-CUENTA-ALTE              03763014
+JPC@3         END-EXEC                                                  03764014
+JPC@3 *                                                                 03765014
+JPC@3         MOVE SQLCODE TO SQLCODE-AUX                               03766014
+JPC@3 *                                                                 03767014
+JPC@3         EVALUATE TRUE                                             03768014
+JPC@3             WHEN DB2-OK                                           03769014
+JPC@3                  IF VARC-SITUAC NOT = 'A'                         03770014
+JPC@5                     MOVE ZEROS                 TO VFPF-CUENTA-ALTE03771014
+JPC@5 *JPC@3              MOVE 'VLE2169'              TO CAA-COD-ERROR  03772014
+JPC@5 *JPC@3              MOVE 'CUENTA ALTERNANTE NO' TO CAA-VAR1-ERROR 03773014
+JPC@5 *JPC@3              MOVE ' ACTIVO :           ' TO CAA-VAR2-ERROR 03774014
+JPC@5 *JPC@3              MOVE VFPF-CUENTA-PORT  TO CAA-VAR2-ERROR(11:7)03775014
+JPC@5 *JPC@3              MOVE -1                  TO CTA0101L          03776014
+JPC@5 *JPC@3              PERFORM 3-FINAL                               03777014
+JPC@3                  END-IF                                           03778014
+JPC@3             WHEN OTHER                                            03779014
+JPC@3                  MOVE 'SELECT'      TO  ABC-REFERENCIA            03780014
+JPC@3                  MOVE 'VLDTARC-P2'  TO  ABC-OBJETO-ERROR          03781014
+JPC@3                  PERFORM 999-ABEND-DB2                            03782014
+JPC@3         END-EVALUATE                                              03783014
+LRH@4 *                                                                 03726510
+LRH@4         PERFORM CARGA-CURSOR-ALTERNAS                             03726520
+LRH@4 *                                                                 03726530
+JPC@3      END-IF.                                                      03784014
+      *                                                                 03784110
+LRH@4 *---------------------*                                           03784120
+LRH@4  CARGA-CURSOR-ALTERNAS.                                           03784130
+LRH@4 *---------------------*                                           03784140
+LRH@4 *                                                                 03784150
+LRH@4      INITIALIZE TB-ALTERNAS-FPF.                                  03784160
+LRH@4 *                                                                 03784170
+LRH@4      EXEC SQL                                                     03784180
+LRH@4           OPEN VLDCFPF1                                           03784190
+LRH@4      END-EXEC.                                                    03784200
+LRH@4 *                                                                 03784210
+LRH@4      IF SQLCODE NOT = ZEROS                                       03784220
+LRH@4         INITIALIZE   QGECABC                                      03784230
+LRH@4         MOVE 'OPEN'        TO  ABC-REFERENCIA                     03784240
+LRH@4         MOVE 'VLDTFPF'     TO  ABC-OBJETO-ERROR                   03784250
+LRH@4         PERFORM 999-ABEND-DB2                                     03784260
+LRH@4      END-IF.                                                      03784270
+LRH@4 *                                                                 03784280
+LRH@4      MOVE ZEROS TO SQLCODE-AUX.                                   03784290
+LRH@4      PERFORM UNTIL SQLCODE-AUX NOT = ZEROS                        03784300
+LRH@4                 OR CONT-ALTERNAS > 09                             03784310
+LRH@4         EXEC SQL                                                  03784320
+LRH@4              FETCH  VLDCFPF1                                      03784330
+LRH@4               INTO :VFPF-CUENTA-ALTE                              03784340
+LRH@4                  , :VFPF-CIND-ACTIVO                              03784350
+LRH@4         END-EXEC                                                  03784360
+LRH@4         MOVE SQLCODE TO SQLCODE-AUX                               03784370
+LRH@4 *                                                                 03784380
+LRH@4         EVALUATE SQLCODE-AUX                                      03784390
+LRH@4             WHEN ZEROS                                            03784400
+LRH@4                  IF VFPF-CIND-ACTIVO = 'S'                        03784410
+LRH@4                     EXEC SQL                                      03784420
+LRH@4                          SELECT  VARC_SITUAC                      03784430
+LRH@4                            INTO :VARC-SITUAC                      03784440
+LRH@4                            FROM  VLDTARC                          03784450
+LRH@4                           WHERE  VARC_CUENTA = :VFPF-CUENTA-ALTE  03784460
+LRH@4                     END-EXEC                                      03784470
+LRH@4                     IF SQLCODE = ZEROS AND VARC-SITUAC = 'A'      03784480
+LRH@4                        ADD  1                TO  CONT-ALTERNAS    03784490
+LRH@4                        MOVE VFPF-CUENTA-ALTE                      03784500
+LRH@4                          TO  TB-CUENTA-ALTE (CONT-ALTERNAS)       03784510
+LRH@4                     END-IF                                        03784520
+LRH@4                  END-IF                                           03784530
+LRH@4             WHEN 100                                              03784540
+LRH@4                  CONTINUE                                         03784550
+LRH@4             WHEN OTHER                                            03784560
+LRH@4                  INITIALIZE   QGECABC                             03784570
+LRH@4                  MOVE 'FETCH'       TO  ABC-REFERENCIA            03784580
+LRH@4                  MOVE 'VLDTFPF'     TO  ABC-OBJETO-ERROR          03784590
+LRH@4                  PERFORM 999-ABEND-DB2                            03784600
+LRH@4         END-EVALUATE                                              03784610
+LRH@4      END-PERFORM.                                                 03784620
+LRH@4 *                                                                 03784630
+LRH@4      EXEC SQL                                                     03784640
+LRH@4           CLOSE VLDCFPF1                                          03784650
+LRH@4      END-EXEC.                                                    03784660
+LRH@4 *                                                                 03784670
+LRH@4      IF SQLCODE NOT = ZEROS                                       03784680
+LRH@4         INITIALIZE   QGECABC                                      03784690
+LRH@4         MOVE 'CLOSE'       TO  ABC-REFERENCIA                     03784700
+LRH@4         MOVE 'VLDTFPF'     TO  ABC-OBJETO-ERROR                   03784710
+LRH@4         PERFORM 999-ABEND-DB2                                     03784720
+LRH@4      END-IF.                                                      03784730
+LRH@4 *                                                                 03784740
+JPC@3 *                                                                 03785014
+JPC@3 *------------------*                                              03786014
+JPC@3  25-INACTIVAR-PORTA.                                              03787014
+JPC@3 *------------------*                                              03788014
+JPC@3 *                                                                 03789014
+JPC@3      MOVE VFPF-CUENTA-ALTE TO VARC-CUENTA                         03790014
+JPC@3 *                                                                 03791014
+JPC@3      EXEC SQL                                                     03792014
+JPC@3           SELECT  VARC_CUENTA                                     03793014
+JPC@3                ,  VARC_CENTAD                                     03794014
+JPC@3                ,  VARC_NUMCLI                                     03795014
+JPC@3                ,  VARC_CLMAST                                     03796014
+JPC@3                ,  VARC_MONEDA                                     03797014
+JPC@3                ,  VARC_SUCURS                                     03798014
+JPC@3                ,  VARC_CTACAR                                     03799014
+JPC@3                ,  VARC_CTAABO                                     03800014
+JPC@3                ,  VARC_TEXTO                                      03801014
+JPC@3                ,  VARC_PRESEN                                     03802014
+JPC@3                ,  VARC_GRUPO                                      03803014
+JPC@3                ,  VARC_RUT                                        03804014
+JPC@3                ,  VARC_CNAE                                       03805014
+JPC@3                ,  VARC_SITUAC                                     03806014
+JPC@3                ,  VARC_EXEN1                                      03807014
+JPC@3                ,  VARC_EXEN2                                      03808014
+JPC@3                ,  VARC_EXEN3                                      03809014
+JPC@3                ,  VARC_EXEN4                                      03810014
+JPC@3                ,  VARC_EXEN5                                      03811014
+JPC@3                ,  VARC_EXEN6                                      03812014
+JPC@3                ,  VARC_EXEN7                                      03813014
+JPC@3                ,  VARC_EXEN8                                      03814014
+JPC@3                ,  VARC_EXEN9                                      03815014
+JPC@3                ,  VARC_EXEN10                                     03816014
+JPC@3                ,  VARC_ANALIS                                     03817014
+JPC@3                ,  VARC_CLACARGO                                   03818014
+JPC@3                ,  VARC_CLABONO                                    03819014
+JPC@3                ,  VARC_NUMDOM                                     03820014
+JPC@3                ,  VARC_CODSUS                                     03821014
+JPC@3                ,  VARC_FE_ULT_EXT                                 03822014
+JPC@3                ,  VARC_PAIS                                       03823014
+JPC@3                ,  VARC_FE_CARTERA                                 03824014
+JPC@3                ,  VARC_CLTELEX                                    03825014
+JPC@3                ,  VARC_FE_ALTA                                    03826014
+JPC@3                ,  VARC_VALORACION                                 03827014
+JPC@3                ,  VARC_VALEXTRJ                                   03828014
+JPC@3                ,  VARC_INVERSOR                                   03829014
+JPC@3                ,  VARC_DIRECTA                                    03830014
+JPC@3                ,  VARC_MAX_CVE_1                                  03831014
+JPC@3                ,  VARC_MAX_DCU_5                                  03832014
+JPC@3                ,  VARC_MAX_SUS_6                                  03833014
+JPC@3                ,  VARC_MAX_DIV_7                                  03834014
+JPC@3                ,  VARC_MAX_AMO_8                                  03835014
+JPC@3                ,  VARC_MAX_PAJ_9                                  03836014
+JPC@3                ,  VARC_FECHA_102                                  03837014
+JPC@3                ,  VARC_TARIFACUS                                  03838014
+JPC@3                ,  VARC_SWIFT_TELEX                                03839014
+JPC@3                ,  VARC_TELEX_2                                    03840014
+JPC@3                ,  VARC_GRUPO_CTAS                                 03841014
+JPC@3                ,  VARC_OPER_TIT                                   03842014
+JPC@3                ,  VARC_FEALTREG                                   03843014
+JPC@3                ,  VARC_FEULMOD                                    03844014
+JPC@3                ,  VARC_HORULMOD                                   03845014
+JPC@3                ,  VARC_NUMTER                                     03846014
+JPC@3                ,  VARC_USUARIO                                    03847014
+JPC@3                ,  VARC_FILLER                                     03848014
+JPC@3                ,  VARC_CTAVAL20                                   03849014
+      *@ZAL-INI                                                         03850014
+      *              ,  VARC_NUMMAN                                     03851014
+                     ,  VARC_GRUPO_CTAS                                 03852014
+      *@ZAL-FIN                                                         03853014
+JPC@3                ,  VARC_INDIMP                                     03854014
+JPC@3                ,  VARC_INDSAB                                     03855014
+JPC@3             INTO :VARC-CUENTA                                     03856014
+JPC@3                , :VARC-CENTAD                                     03857014
+JPC@3                , :VARC-NUMCLI                                     03858014
+JPC@3                , :VARC-CLMAST                                     03859014
+JPC@3                , :VARC-MONEDA                                     03860014
+JPC@3                , :VARC-SUCURS                                     03861014
+JPC@3                , :VARC-CTACAR                                     03862014
+JPC@3                , :VARC-CTAABO                                     03863014
+JPC@3                , :VARC-TEXTO                                      03864014
+JPC@3                , :VARC-PRESEN                                     03865014
+JPC@3                , :VARC-GRUPO                                      03866014
+JPC@3                , :VARC-RUT                                        03867014
+JPC@3                , :VARC-CNAE                                       03868014
+JPC@3                , :VARC-SITUAC                                     03869014
+JPC@3                , :VARC-EXEN1                                      03870014
+JPC@3                , :VARC-EXEN2                                      03871014
+JPC@3                , :VARC-EXEN3                                      03872014
+JPC@3                , :VARC-EXEN4                                      03873014
+JPC@3                , :VARC-EXEN5                                      03874014
+JPC@3                , :VARC-EXEN6                                      03875014
+JPC@3                , :VARC-EXEN7                                      03876014
+JPC@3                , :VARC-EXEN8                                      03877014
+JPC@3                , :VARC-EXEN9                                      03878014
+JPC@3                , :VARC-EXEN10                                     03879014
+JPC@3                , :VARC-ANALIS                                     03880014
+JPC@3                , :VARC-CLACARGO                                   03881014
+JPC@3                , :VARC-CLABONO                                    03882014
+JPC@3                , :VARC-NUMDOM                                     03883014
+JPC@3                , :VARC-CODSUS                                     03884014
+JPC@3                , :VARC-FE-ULT-EXT                                 03885014
+JPC@3                , :VARC-PAIS                                       03886014
+JPC@3                , :VARC-FE-CARTERA                                 03887014
+JPC@3                , :VARC-CLTELEX                                    03888014
+JPC@3                , :VARC-FE-ALTA                                    03889014
+JPC@3                , :VARC-VALORACION                                 03890014
+JPC@3                , :VARC-VALEXTRJ                                   03891014
+JPC@3                , :VARC-INVERSOR                                   03892014
+JPC@3                , :VARC-DIRECTA                                    03893014
+JPC@3                , :VARC-MAX-CVE-1                                  03894014
+JPC@3                , :VARC-MAX-DCU-5                                  03895014
+JPC@3                , :VARC-MAX-SUS-6                                  03896014
+JPC@3                , :VARC-MAX-DIV-7                                  03897014
+JPC@3                , :VARC-MAX-AMO-8                                  03898014
+JPC@3                , :VARC-MAX-PAJ-9                                  03899014
+JPC@3                , :VARC-FECHA-102                                  03900014
+JPC@3                , :VARC-TARIFACUS                                  03901014
+JPC@3                , :VARC-SWIFT-TELEX                                03902014
+JPC@3                , :VARC-TELEX-2                                    03903014
+JPC@3                , :VARC-GRUPO-CTAS                                 03904014
+JPC@3                , :VARC-OPER-TIT                                   03905014
+JPC@3                , :VARC-FEALTREG                                   03906014
+JPC@3                , :VARC-FEULMOD                                    03907014
+JPC@3                , :VARC-HORULMOD                                   03908014
+JPC@3                , :VARC-NUMTER                                     03909014
+JPC@3                , :VARC-USUARIO                                    03910014
+JPC@3                , :VARC-FILLER                                     03911014
+JPC@3                , :VARC-CTAVAL20                                   03912014
+      *@ZAL-INI                                                         03913014
+JPC@3 *              , :VARC-NUMMAN                                     03914014
+                     , :VARC-GRUPO-CTAS                                 03915014
+      *@ZAL-FIN                                                         03916014
+JPC@3                , :VARC-INDIMP                                     03917014
+JPC@3                , :VARC-INDSAB                                     03918014
+JPC@3             FROM  VLDTARC                                         03919014
+JPC@3            WHERE  VARC_CUENTA  = :VARC-CUENTA                     03920014
+JPC@3      END-EXEC                                                     03921014
+JPC@3 *                                                                 03922014
+JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  03923014
+JPC@3 *                                                                 03924014
+JPC@3      EVALUATE TRUE                                                03925014
+JPC@3         WHEN DB2-OK                                               03926014
+JPC@3              IF VARC-SITUAC = 'X' OR 'B'                          03927014
+JPC@3                 MOVE 'VLE0141'  TO CAA-COD-ERROR                  03928014
+JPC@3                 MOVE -1         TO CTA0101L                       03929014
+JPC@3                 PERFORM 3-FINAL                                   03930014
+JPC@3              END-IF                                               03931014
+JPC@3              INITIALIZE W-VLWCLOG0                                03932014
+JPC@3                         LOGVLDTARC                                03933014
+JPC@3              MOVE 'VLDTARC'             TO  VL7LOG-TABLA          03934014
+JPC@3              MOVE 'SELECT'              TO  VL7LOG-OPERACION      03935014
+JPC@3              MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   03936014
+JPC@3              MOVE DCLVLDTARC            TO  LOGVLDTARC            03937014
+JPC@3              MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  03938014
+JPC@3              PERFORM LLAMAR-VL7CRLOG                              03939014
+JPC@3                 THRU LLAMAR-VL7CRLOG-FIN                          03940014
+JPC@3         WHEN OTHER                                                03941014
+JPC@3              MOVE 'SELECT'      TO  ABC-REFERENCIA                03942014
+JPC@3              MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              03943014
+JPC@3              PERFORM 999-ABEND-DB2                                03944014
+JPC@3      END-EVALUATE.                                                03945014
+JPC@3 *    GUARDA CUENTA PRINCIPAL PARA LUEGO RETORNAR DATOS A VARIABLE 03946014
+JPC@3      MOVE END0101I              TO END0101X                       03947014
+JPC@3      MOVE CEN0101I              TO CEN0101X                       03948014
+JPC@3      MOVE DGT0101I              TO DGT0101X                       03949014
+JPC@3      MOVE CTA0101I              TO CTA0101X                       03950014
+JPC@3      MOVE DG20101I              TO DG20101X                       03951014
+JPC@3 *                                                                 03952014
+JPC@3      MOVE VARC-CTAVAL20 (01:04) TO END0101I                       03953014
+JPC@3      MOVE VARC-CTAVAL20 (05:04) TO CEN0101I                       03954014
+JPC@3      MOVE VARC-CTAVAL20 (09:02) TO DGT0101I                       03955014
+JPC@3      MOVE VARC-CTAVAL20 (13:07) TO CTA0101I                       03956014
+JPC@3      MOVE VARC-CTAVAL20 (20:01) TO DG20101I                       03957014
+JPC@3 *                                                                 03958014
+JPC@3      IF VARC-FILLER (11:02) = '91'                                03959014
+JPC@3         INITIALIZE                 W-BGECMDC                      03960014
+JPC@3         MOVE VARC-FILLER (01:4) TO MDC-ENTIDAD                    03961014
+JPC@3         MOVE VARC-FILLER (05:4) TO MDC-CENTRO-ALTA                03962014
+JPC@3         MOVE VARC-FILLER (11:2) TO MDC-CUENTA(1:2)                03963014
+JPC@3         MOVE VARC-FILLER (13:8) TO MDC-CUENTA(3:8)                03964014
+JPC@3 *                                                                 03965014
+JPC@3         EXEC CICS                                                 03966014
+JPC@3              LINK PROGRAM  (BG2CMDC0)                             03967014
+JPC@3                   COMMAREA (BGECMDC)                              03968014
+JPC@3         END-EXEC                                                  03969014
+JPC@3 *                                                                 03970014
+JPC@3         IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      03971014
+JPC@3            MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA            03972014
+JPC@3            MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR          03973014
+JPC@3            PERFORM 999-ABEND-CICS                                 03974014
+JPC@3         END-IF                                                    03975014
+JPC@3 *                                                                 03976014
+JPC@3         EVALUATE MDC-CODERR                                       03977014
+JPC@3             WHEN SPACES                                           03978014
+JPC@3                  IF MDC-SALDO-DISPON NOT = ZEROS                  03979014
+JPC@3                     MOVE MDC-SALDO-DISPON       TO W-SDOECON-EDIT 03980014
+JPC@3                     MOVE 'VLE2169'              TO CAA-COD-ERROR  03981014
+JPC@3                     MOVE 'CTA-REGISTRO CON SAL' TO CAA-VAR1-ERROR 03982014
+JPC@3                     MOVE 'DO                  ' TO CAA-VAR2-ERROR 03983014
+JPC@3                     MOVE W-SDOECON-EDIT TO CAA-VAR2-ERROR (04:15) 03984014
+JPC@3                     MOVE -1         TO CTA0101L                   03985014
+JPC@3                     PERFORM 3-FINAL                               03986014
+JPC@3                  END-IF                                           03987014
+JPC@3             WHEN OTHER                                            03988014
+JPC@3                  MOVE -1          TO NCC0101L                     03989014
+JPC@3                  MOVE MDC-CODERR  TO CAA-COD-ERROR                03990014
+JPC@3                  PERFORM 3-FINAL                                  03991014
+JPC@3         END-EVALUATE                                              03992014
+JPC@3      END-IF.                                                      03993014
+JPC@3 *                                                                 03994014
+JPC@3      MOVE VARC-CUENTA        TO VADT-CUENTA                       03995014
+JPC@3      MOVE 8                  TO VADT-CLTITU                       03996014
+JPC@3 *                                                                 03997014
+JPC@3      INITIALIZE      VADT-NUMCLI                                  03998014
+JPC@3 *                                                                 03999014
+JPC@3      EXEC SQL                                                     04000014
+JPC@3           SELECT  VADT_CUENTA                                     04001014
+JPC@3                ,  VADT_NUMCLI                                     04002014
+JPC@3                ,  VADT_CLTITU                                     04003014
+JPC@3                ,  VADT_NUMDOM                                     04004014
+JPC@3                ,  VADT_ADMIN                                      04005014
+JPC@3                ,  VADT_FEVENCTO                                   04006014
+JPC@3                ,  VADT_FEALTREG                                   04007014
+JPC@3                ,  VADT_FEULMOD                                    04008014
+JPC@3                ,  VADT_HORULMOD                                   04009014
+JPC@3                ,  VADT_NUMTER                                     04010014
+JPC@3                ,  VADT_USUARIO                                    04011014
+JPC@3             INTO :VADT-CUENTA                                     04012014
+JPC@3                , :VADT-NUMCLI                                     04013014
+JPC@3                , :VADT-CLTITU                                     04014014
+JPC@3                , :VADT-NUMDOM                                     04015014
+JPC@3                , :VADT-ADMIN                                      04016014
+JPC@3                , :VADT-FEVENCTO                                   04017014
+JPC@3                , :VADT-FEALTREG                                   04018014
+JPC@3                , :VADT-FEULMOD                                    04019014
+JPC@3                , :VADT-HORULMOD                                   04020014
+JPC@3                , :VADT-NUMTER                                     04021014
+JPC@3                , :VADT-USUARIO                                    04022014
+JPC@3             FROM  VLDTADT                                         04023014
+JPC@3            WHERE  VADT_CUENTA  = :VADT-CUENTA                     04024014
+JPC@3              AND  VADT_CLTITU  = :VADT-CLTITU                     04025014
+JPC@3              AND  VADT_NUMCLI >= :VADT-NUMCLI                     04026014
+JPC@3      END-EXEC                                                     04027014
+JPC@3 *                                                                 04028014
+JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  04029014
+JPC@3 *                                                                 04030014
+JPC@3      EVALUATE TRUE                                                04031014
+JPC@3         WHEN DB2-OK                                               04032014
+JPC@3         WHEN DB2-DUPLINE                                          04033014
+JPC@3              MOVE 'VLE2087'  TO CAA-COD-ERROR                     04034014
+JPC@3              MOVE -1         TO CTA0101L                          04035014
+JPC@3              PERFORM 3-FINAL                                      04036014
+JPC@3         WHEN DB2-NOTFND                                           04037014
+JPC@3              CONTINUE                                             04038014
+JPC@3         WHEN OTHER                                                04039014
+JPC@3              MOVE 'SELECT'      TO  ABC-REFERENCIA                04040014
+JPC@3              MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR              04041014
+JPC@3              PERFORM 999-ABEND-DB2                                04042014
+JPC@3      END-EVALUATE.                                                04043014
+JPC@3 *                                                                 04044014
+JPC@3      INITIALIZE W-VLWCLOG0                                        04045014
+JPC@3      MOVE 'VLDTADT'             TO  VL7LOG-TABLA                  04046014
+JPC@3      MOVE 'SELECT'              TO  VL7LOG-OPERACION              04047014
+JPC@3      MOVE LENGTH OF DCLVLDTADT  TO  VL7LOG-REGISTRO-LEN           04048014
+JPC@3      MOVE DCLVLDTADT            TO  LOGVLDTADT                    04049014
+JPC@3      MOVE LOGVLDTADT            TO  VL7LOG-REGISTRO-TEXT          04050014
+JPC@3      PERFORM LLAMAR-VL7CRLOG                                      04051014
+JPC@3         THRU LLAMAR-VL7CRLOG-FIN                                  04052014
+JPC@3 *                                                                 04053014
+JPC@3 *SE PERMITE INACTIVAR LA CUENTA SI NO TIENE SALDO                 04054014
+JPC@3      MOVE VARC-CUENTA     TO VADS-CUENTA                          04055014
+JPC@3      MOVE ZEROES          TO VADS-ISIN                            04056014
+JPC@3      MOVE SPACES          TO VADS-PAVAL                           04057014
+JPC@3                              VADS-VALOR                           04058014
+JPC@3                              VADS-TIPREG                          04059014
+JPC@3                              VADS-NUMGRUN                         04060014
+JPC@3      MOVE ZEROS           TO VADS-DEPOS                           04061014
+JPC@3                              VADS-COMPR                           04062014
+JPC@3                              VADS-SUSCR                           04063014
+JPC@3                              VADS-VENTA                           04064014
+JPC@3                              VADS-ORDVE                           04065014
+JPC@3                              VADS-BLOQ                            04066014
+JPC@3 *                                                                 04067014
+JPC@3      EXEC SQL                                                     04068014
+JPC@3           SELECT  VADS_DEPOS                                      04069014
+JPC@3                ,  VADS_COMPR                                      04070014
+JPC@3                ,  VADS_SUSCR                                      04071014
+JPC@3                ,  VADS_VENTA                                      04072014
+JPC@3                ,  VADS_ORDVE                                      04073014
+JPC@3                ,  VADS_BLOQ                                       04074014
+JPC@3             INTO :VADS-DEPOS                                      04075014
+JPC@3                , :VADS-COMPR                                      04076014
+JPC@3                , :VADS-SUSCR                                      04077014
+JPC@3                , :VADS-VENTA                                      04078014
+JPC@3                , :VADS-ORDVE                                      04079014
+JPC@3                , :VADS-BLOQ                                       04080014
+JPC@3             FROM  VLDTADS                                         04081014
+JPC@3            WHERE  VADS_CUENTA   = :VADS-CUENTA                    04082014
+JPC@3              AND  VADS_PAVAL   >= :VADS-PAVAL                     04083014
+JPC@3              AND  VADS_VALOR   >= :VADS-VALOR                     04084014
+JPC@3              AND  VADS_ISIN    >= :VADS-ISIN                      04085014
+JPC@3              AND  VADS_TIPREG  >= :VADS-TIPREG                    04086014
+JPC@3              AND  VADS_NUMGRUN >= :VADS-NUMGRUN                   04087014
+JPC@3              AND (VADS_DEPOS   > :VADS-DEPOS                      04088014
+JPC@3               OR  VADS_COMPR   > :VADS-COMPR                      04089014
+JPC@3               OR  VADS_SUSCR   > :VADS-SUSCR                      04090014
+JPC@3               OR  VADS_VENTA   > :VADS-VENTA                      04091014
+JPC@3               OR  VADS_ORDVE   > :VADS-ORDVE                      04092014
+JPC@3               OR  VADS_BLOQ    > :VADS-BLOQ  )                    04093014
+JPC@3      END-EXEC                                                     04094014
+JPC@3 *                                                                 04095014
+JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  04096014
+JPC@3 *                                                                 04097014
+JPC@3      EVALUATE TRUE                                                04098014
+JPC@3         WHEN DB2-OK                                               04099014
+JPC@3         WHEN DB2-DUPLINE                                          04100014
+LRH@9 *                                                                 04101010
+LRH@9 * IDENTIFICA CUAL SALDO ESPECIFICO IMPIDE LA INACTIVACION,        04101020
+LRH@9 * EN VEZ DE DEVOLVER SOLO EL VLE0028 GENERICO.                    04101030
+LRH@9      MOVE 'CTA CON SALDO EN   ' TO CAA-VAR1-ERROR                 04101040
+LRH@9      EVALUATE TRUE                                                04101050
+LRH@9         WHEN VADS-DEPOS NOT = ZEROS                               04101060
+LRH@9              MOVE 'DEPOSITOS           ' TO CAA-VAR2-ERROR        04101070
+LRH@9         WHEN VADS-COMPR NOT = ZEROS                               04101080
+LRH@9              MOVE 'COMPRAS             ' TO CAA-VAR2-ERROR        04101090
+LRH@9         WHEN VADS-SUSCR NOT = ZEROS                               04101100
+LRH@9              MOVE 'SUSCRIPCIONES       ' TO CAA-VAR2-ERROR        04101110
+LRH@9         WHEN VADS-VENTA NOT = ZEROS                               04101120
+LRH@9              MOVE 'VENTAS              ' TO CAA-VAR2-ERROR        04101130
+LRH@9         WHEN VADS-ORDVE NOT = ZEROS                               04101140
+LRH@9              MOVE 'ORDENES DE VENTA    ' TO CAA-VAR2-ERROR        04101150
+LRH@9         WHEN OTHER                                                04101160
+LRH@9              MOVE 'POSICION BLOQUEADA  ' TO CAA-VAR2-ERROR        04101170
+LRH@9      END-EVALUATE                                                 04101180
+JPC@3              MOVE 'VLE0028'  TO CAA-COD-ERROR                     04101014
+JPC@3              MOVE -1         TO CTA0101L                          04102014
+JPC@3              PERFORM 3-FINAL                                      04103014
+JPC@3         WHEN DB2-NOTFND                                           04104014
+JPC@3              CONTINUE                                             04105014
+JPC@3         WHEN OTHER                                                04106014
+JPC@3              MOVE 'SELECT'      TO  ABC-REFERENCIA                04107014
+JPC@3              MOVE 'VLDTADS'     TO  ABC-OBJETO-ERROR              04108014
+JPC@3              PERFORM 999-ABEND-DB2                                04109014
+JPC@3      END-EVALUATE.                                                04110014
+JPC@3 *                                                                 04111014
+JPC@3      INITIALIZE W-VLWCLOG0                                        04112014
+JPC@3                 LOGVLDTADS                                        04113014
+JPC@3      MOVE 'VLDTADS'             TO  VL7LOG-TABLA                  04114014
+JPC@3      MOVE 'SELECT'              TO  VL7LOG-OPERACION              04115014
+JPC@3      MOVE LENGTH OF DCLVLDTADS  TO  VL7LOG-REGISTRO-LEN           04116014
+JPC@3      MOVE DCLVLDTADS            TO  LOGVLDTADS                    04117014
+JPC@3      MOVE LOGVLDTADS            TO  VL7LOG-REGISTRO-TEXT          04118014
+JPC@3      PERFORM LLAMAR-VL7CRLOG                                      04119014
+JPC@3         THRU LLAMAR-VL7CRLOG-FIN                                  04120014
+JPC@3      MOVE VARC-CUENTA     TO VDET-CTAVAL                          04121014
+JPC@3 *                                                                 04122014
+JPC@3      PERFORM ABRIR-CURSOR-DET                                     04123014
+JPC@3         THRU ABRIR-CURSOR-DET-EXIT.                               04124014
 JPC@3 *                                                                 04125014
-JPC@3      EXEC SQL                                                     04126014
-JPC@3           SELECT  VTRA_REFER                                      04127014
-JPC@3             INTO :VTRA-REFER                                      04128014
-JPC@3             FROM  VLDTTRA                                         04129014
-JPC@3            WHERE  VTRA_CUENTA   = :VTRA-CUENTA                    04130014
-JPC@3              AND  VTRA_SITUAC  IN ('OP','PL','PD', 'OE', 'PG')    04131014
-JPC@3      END-EXEC                                                     04132014
+JPC@3      MOVE 0 TO SW-DET.                                            04126014
+JPC@3      PERFORM FETCH-DET                                            04127014
+JPC@3         THRU FETCH-DET-EXIT.                                      04128014
+JPC@3 *                                                                 04129014
+JPC@3      IF DB2-NOTFND                                                04130014
+JPC@3         MOVE 1 TO SW-DET                                          04131014
+JPC@3      END-IF.                                                      04132014
 JPC@3 *                                                                 04133014
-JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  04134014
-JPC@3 *                                                                 04135014
-JPC@3      EVALUATE TRUE                                                04136014
-JPC@3          WHEN DB2-OK                                              04137014
-JPC@3          WHEN DB2-DUPLINE                                         04138014
-JPC@3               MOVE 'VLE2104'  TO CAA-COD-ERROR                    04139014
-JPC@3               MOVE -1         TO CTA0101L                         04140014
-JPC@3               PERFORM 3-FINAL                                     04141014
-JPC@3          WHEN DB2-NOTFND                                          04142014
-JPC@3               CONTINUE                                            04143014
-JPC@3          WHEN OTHER                                               04144014
-JPC@3               MOVE 'SELECT'      TO  ABC-REFERENCIA               04145014
-JPC@3               MOVE 'VLDTTRA'     TO  ABC-OBJETO-ERROR             04146014
-JPC@3               PERFORM 999-ABEND-DB2                               04147014
-JPC@3      END-EVALUATE.                                                04148014
-JPC@3 *                                                                 04149014
-JPC@3      MOVE VARC-CUENTA            TO LARC-CUENTA                   04150014
-JPC@3      PERFORM SELUND-VLDTARC                                       04151014
-JPC@3         THRU SELUND-VLDTARC-FIN                                   04152014
-JPC@3 *                                                                 04153014
-JPC@3      MOVE 'B'               TO  VARC-SITUAC                       04154014
-JPC@3 *                                                                 04155014
-JPC@3      MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      04156014
-JPC@3      MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     04157014
-JPC@3      MOVE CAA-TERMINAL      TO  VARC-NUMTER                       04158014
-JPC@3      MOVE CAA-USERID        TO  VARC-USUARIO                      04159014
-JPC@3 *                                                                 04160014
-JPC@3      EXEC SQL                                                     04161014
-JPC@3           UPDATE VLDTARC                                          04162014
-JPC@3              SET VARC_SITUAC      = :VARC-SITUAC                  04163014
-JPC@3                , VARC_FEULMOD     = :VARC-FEULMOD                 04164014
-JPC@3                , VARC_HORULMOD    = :VARC-HORULMOD                04165014
-JPC@3                , VARC_NUMTER      = :VARC-NUMTER                  04166014
-JPC@3                , VARC_USUARIO     = :VARC-USUARIO                 04167014
-JPC@3            WHERE VARC_CUENTA = :VARC-CUENTA                       04168014
-JPC@3      END-EXEC                                                     04169014
+JPC@3      PERFORM TRATAR-DET                                           04134014
+JPC@3         THRU TRATAR-DET-EXIT                                      04135014
+JPC@3      UNTIL SW-DET = 1.                                            04136014
+JPC@3 *                                                                 04137014
+JPC@3      PERFORM CERRAR-CURSOR-DET                                    04138014
+JPC@3         THRU CERRAR-CURSOR-DET-EXIT.                              04139014
+JPC@3 *                                                                 04140014
+JPC@3      MOVE VARC-CUENTA     TO VTRA-CUENTA                          04141014
+JPC@3 *                                                                 04142014
+JPC@3      EXEC SQL                                                     04143014
+JPC@3           SELECT  VTRA_REFER                                      04144014
+JPC@3             INTO :VTRA-REFER                                      04145014
+JPC@3             FROM  VLDTTRA                                         04146014
+JPC@3            WHERE  VTRA_CUENTA   = :VTRA-CUENTA                    04147014
+JPC@3              AND  VTRA_SITUAC  IN ('OP','PL','PD', 'OE', 'PG')    04148014
+JPC@3      END-EXEC                                                     04149014
+JPC@3 *                                                                 04150014
+JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  04151014
+JPC@3 *                                                                 04152014
+JPC@3      EVALUATE TRUE                                                04153014
+JPC@3          WHEN DB2-OK                                              04154014
+JPC@3          WHEN DB2-DUPLINE                                         04155014
+JPC@3               MOVE 'VLE2104'  TO CAA-COD-ERROR                    04156014
+JPC@3               MOVE -1         TO CTA0101L                         04157014
+JPC@3               PERFORM 3-FINAL                                     04158014
+JPC@3          WHEN DB2-NOTFND                                          04159014
+JPC@3               CONTINUE                                            04160014
+JPC@3          WHEN OTHER                                               04161014
+JPC@3               MOVE 'SELECT'      TO  ABC-REFERENCIA               04162014
+JPC@3               MOVE 'VLDTTRA'     TO  ABC-OBJETO-ERROR             04163014
+JPC@3               PERFORM 999-ABEND-DB2                               04164014
+JPC@3      END-EVALUATE.                                                04165014
+JPC@3 *                                                                 04166014
+JPC@3      MOVE VARC-CUENTA            TO LARC-CUENTA                   04167014
+JPC@3      PERFORM SELUND-VLDTARC                                       04168014
+JPC@3         THRU SELUND-VLDTARC-FIN                                   04169014
 JPC@3 *                                                                 04170014
-JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  04171014
+JPC@3      MOVE 'B'               TO  VARC-SITUAC                       04171014
 JPC@3 *                                                                 04172014
-JPC@3      EVALUATE TRUE                                                04173014
-JPC@3         WHEN DB2-OK                                               04174014
-JPC@3              INITIALIZE W-VLWCLOG0                                04175014
-JPC@3                         LOGVLDTARC                                04176014
-JPC@3              MOVE 'VLDTARC'             TO  VL7LOG-TABLA          04177014
-JPC@3              MOVE 'UPDATE'              TO  VL7LOG-OPERACION      04178014
-JPC@3              MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   04179014
-JPC@3              MOVE VARC-SITUAC           TO  LARC-SITUAC           04180014
-JPC@3              MOVE VARC-FEULMOD          TO  LARC-FEULMOD          04181014
-JPC@3              MOVE VARC-HORULMOD         TO  LARC-HORULMOD         04182014
-JPC@3              MOVE VARC-NUMTER           TO  LARC-NUMTER           04183014
-JPC@3              MOVE VARC-USUARIO          TO  LARC-USUARIO          04184014
-JPC@3              MOVE VARC-CUENTA           TO  LARC-CUENTA           04185014
-JPC@3              MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  04186014
-JPC@3              PERFORM LLAMAR-VL7CRLOG                              04187014
-JPC@3                 THRU LLAMAR-VL7CRLOG-FIN                          04188014
-JPC@3         WHEN OTHER                                                04189014
-JPC@3              MOVE 'UPDATE-BAJA' TO  ABC-REFERENCIA                04190014
-JPC@3              MOVE 'VLDTARC-P2'  TO  ABC-OBJETO-ERROR              04191014
-JPC@3              PERFORM 999-ABEND-DB2                                04192014
-JPC@3      END-EVALUATE                                                 04193014
-JPC@3 *                                                                 04194014
-JPC@3 ******************************************************************04195014
-JPC@3 * RUTINA PARA DAR BAJA, DESVINCULA LA CTA ECONOMICA              *04196014
-JPC@3 * CON LA CUENTA VALOR.                                           *04197014
-JPC@3 ******************************************************************04198014
-JPC@3 *                                                                 04199014
-JPC@3      IF VARC-FILLER (01:20) = VARC-FILLER (21:20)                 04200014
-JPC@3         INITIALIZE                     BGECMSC                    04201014
-JPC@3         MOVE '2'                   TO MSC-FUNCION                 04202014
-JPC@3         MOVE VARC-FILLER (11:2)    TO MSC-CUENTA (01:02)          04203014
-JPC@3         MOVE VARC-FILLER (13:8)    TO MSC-CUENTA (03:08)          04204014
-JPC@3         MOVE VARC-FILLER (01:4)    TO MSC-ENTIDAD                 04205014
-JPC@3         MOVE VARC-FILLER (05:4)    TO MSC-CENTRO-ALTA             04206014
-JPC@3         PERFORM RUTINA-BGECMSC                                    04207014
-JPC@3            THRU RUTINA-BGECMSC-F                                  04208014
-JPC@3      ELSE                                                         04209014
-JPC@3         INITIALIZE                     BGECMSC                    04210014
-JPC@3         MOVE '2'                   TO MSC-FUNCION                 04211014
-JPC@3         MOVE VARC-FILLER (11:2)    TO MSC-CUENTA (01:02)          04212014
-JPC@3         MOVE VARC-FILLER (13:8)    TO MSC-CUENTA (03:08)          04213014
-JPC@3         MOVE VARC-FILLER (01:4)    TO MSC-ENTIDAD                 04214014
-JPC@3         MOVE VARC-FILLER (05:4)    TO MSC-CENTRO-ALTA             04215014
-JPC@3         PERFORM RUTINA-BGECMSC                                    04216014
-JPC@3            THRU RUTINA-BGECMSC-F                                  04217014
-JPC@3 *                                                                 04218014
-JPC@3         INITIALIZE                     BGECMSC                    04219014
-JPC@3         MOVE '2'                   TO MSC-FUNCION                 04220014
-JPC@3         MOVE VARC-FILLER (31:2)    TO MSC-CUENTA (01:02)          04221014
-JPC@3         MOVE VARC-FILLER (33:8)    TO MSC-CUENTA (03:08)          04222014
-JPC@3         MOVE VARC-FILLER (21:4)    TO MSC-ENTIDAD                 04223014
-JPC@3         MOVE VARC-FILLER (25:4)    TO MSC-CENTRO-ALTA             04224014
-JPC@3         PERFORM RUTINA-BGECMSC                                    04225014
-JPC@3            THRU RUTINA-BGECMSC-F                                  04226014
-JPC@3      END-IF.                                                      04227014
-JPC@3 *                                                                 04228014
-JPC@3      PERFORM BAJA-INTERVINIENTE                                   04229014
-JPC@3         THRU BAJA-INTERVINIENTE-F                                 04230014
-JPC@3 *                                                                 04231014
-JPC@3      MOVE END0101X TO END0101I.                                   04232014
-JPC@3      MOVE CEN0101X TO CEN0101I.                                   04233014
-JPC@3      MOVE DGT0101X TO DGT0101I.                                   04234014
-JPC@3      MOVE CTA0101X TO CTA0101I.                                   04235014
-JPC@3      MOVE DG20101X TO DG20101I.                                   04236014
-JPC@3 *----------------------*                                          04237014
-JPC@3  25-INACTIVAR-PORTA-FIN.                                          04238014
-JPC@3 *----------------------*                                          04239014
-JPC@3      EXIT.                                                        04240014
-LERS   ABRIR-CURSOR-DET.                                                04241014
- 09   *----------------*                                                04242014
- 07                                                                     04243014
-2201       EXEC SQL                                                     04244014
- |            OPEN VLDCADET                                             04245014
- |         END-EXEC.                                                    04246014
- |                                                                      04247014
- |         IF SQLCODE NOT = ZEROS                                       04248014
- |            INITIALIZE   QGECABC                                      04249014
- |            MOVE 'OPEN'        TO  ABC-REFERENCIA                     04250014
- |            MOVE 'VLDTDET'     TO  ABC-OBJETO-ERROR                   04251014
- |            PERFORM 999-ABEND-DB2                                     04252014
- |         END-IF.                                                      04253014
- |                                                                      04254014
- |     ABRIR-CURSOR-DET-EXIT.                                           04255014
- |    *---------------------*                                           04256014
- |         EXIT.                                                        04257014
- |                                                                      04258014
- |     FETCH-DET.                                                       04259014
- |    *---------*                                                       04260014
- |         EXEC SQL                                                     04261014
- |              FETCH  VLDCADET                                         04262014
-JPC@1 *         INTO  :DCLVLDTDET                                       04263014
-JPC@1           INTO   :VDET-FECHOP                                     04264014
-                     , :VDET-PAVAL                                      04265014
-                     , :VDET-VALOR                                      04266014
-                     , :VDET-ISIN                                       04267014
-                     , :VDET-FORMAT                                     04268014
-                     , :VDET-CTAVAL                                     04269014
-                     , :VDET-CLAREG                                     04270014
-                     , :VDET-REFER                                      04271014
-                     , :VDET-DATOS-DETAL                                04272014
-                     , :VDET-FEALTREG                                   04273014
-                     , :VDET-FEULMOD                                    04274014
-                     , :VDET-HORULMOD                                   04275014
-                     , :VDET-NUMTER                                     04276014
-                     , :VDET-USUARIO                                    04277014
- |         END-EXEC.                                                    04278014
- |                                                                      04279014
- |         MOVE SQLCODE TO SQLCODE-AUX                                  04280014
- |                                                                      04281014
- |         EVALUATE TRUE                                                04282014
- |            WHEN DB2-OK                                               04283014
- |                 PERFORM CHECK-OP-FINA                                04284014
- |                    THRU CHECK-OP-FINA-EXIT                           04285014
- |                    IF VOPE-SITUAC(1:1) = '1' OR                      04286014
- |                       VOPE-SITUAC = 'PA'                             04287014
- |                       MOVE 'VLE2112'     TO CAA-COD-ERROR            04288014
- |                       MOVE VOPE-PAVAL    TO CAA-VAR1-ERROR(01:03)    04289014
- |                       MOVE VOPE-VALOR    TO CAA-VAR1-ERROR(04:08)    04290014
- |                       MOVE VOPE-ISIN     TO CAA-VAR1-ERROR(12:01)    04291014
- |                       MOVE VOPE-FORMAT   TO CAA-VAR2-ERROR(01:02)    04292014
- |                       MOVE VOPE-FECHOP   TO CAA-VAR2-ERROR(04:08)    04293014
- |                       MOVE -1            TO CTA0101L                 04294014
- |                       PERFORM 3-FINAL                                04295014
- |                     END-IF                                           04296014
- |                                                                      04297014
- |            WHEN DB2-NOTFND                                           04298014
- |                 CONTINUE                                             04299014
- |                                                                      04300014
- |            WHEN OTHER                                                04301014
- |                 INITIALIZE   QGECABC                                 04302014
- |                 MOVE 'FETCH'       TO  ABC-REFERENCIA                04303014
- |                 MOVE 'VLDTDET'     TO  ABC-OBJETO-ERROR              04304014
- |                 PERFORM 999-ABEND-DB2                                04305014
- |                                                                      04306014
- |         END-EVALUATE.                                                04307014
- |                                                                      04308014
- |     FETCH-DET-EXIT.                                                  04309014
- |    *--------------*                                                  04310014
- |         EXIT.                                                        04311014
- |                                                                      04312014
- |     TRATAR-DET.                                                      04313014
- |    *----------*                                                      04314014
- |         PERFORM FETCH-DET                                            04315014
- |            THRU FETCH-DET-EXIT.                                      04316014
+JPC@3      MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      04173014
+JPC@3      MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     04174014
+JPC@3      MOVE CAA-TERMINAL      TO  VARC-NUMTER                       04175014
+JPC@3      MOVE CAA-USERID        TO  VARC-USUARIO                      04176014
+JPC@3 *                                                                 04177014
+JPC@3      EXEC SQL                                                     04178014
+JPC@3           UPDATE VLDTARC                                          04179014
+JPC@3              SET VARC_SITUAC      = :VARC-SITUAC                  04180014
+JPC@3                , VARC_FEULMOD     = :VARC-FEULMOD                 04181014
+JPC@3                , VARC_HORULMOD    = :VARC-HORULMOD                04182014
+JPC@3                , VARC_NUMTER      = :VARC-NUMTER                  04183014
+JPC@3                , VARC_USUARIO     = :VARC-USUARIO                 04184014
+JPC@3            WHERE VARC_CUENTA = :VARC-CUENTA                       04185014
+JPC@3      END-EXEC                                                     04186014
+JPC@3 *                                                                 04187014
+JPC@3      MOVE SQLCODE TO SQLCODE-AUX                                  04188014
+JPC@3 *                                                                 04189014
+JPC@3      EVALUATE TRUE                                                04190014
+JPC@3         WHEN DB2-OK                                               04191014
+JPC@3              INITIALIZE W-VLWCLOG0                                04192014
+JPC@3                         LOGVLDTARC                                04193014
+JPC@3              MOVE 'VLDTARC'             TO  VL7LOG-TABLA          04194014
+JPC@3              MOVE 'UPDATE'              TO  VL7LOG-OPERACION      04195014
+JPC@3              MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   04196014
+JPC@3              MOVE VARC-SITUAC           TO  LARC-SITUAC           04197014
+JPC@3              MOVE VARC-FEULMOD          TO  LARC-FEULMOD          04198014
+JPC@3              MOVE VARC-HORULMOD         TO  LARC-HORULMOD         04199014
+JPC@3              MOVE VARC-NUMTER           TO  LARC-NUMTER           04200014
+JPC@3              MOVE VARC-USUARIO          TO  LARC-USUARIO          04201014
+JPC@3              MOVE VARC-CUENTA           TO  LARC-CUENTA           04202014
+JPC@3              MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  04203014
+JPC@3              PERFORM LLAMAR-VL7CRLOG                              04204014
+JPC@3                 THRU LLAMAR-VL7CRLOG-FIN                          04205014
+JPC@3         WHEN OTHER                                                04206014
+JPC@3              MOVE 'UPDATE-BAJA' TO  ABC-REFERENCIA                04207014
+JPC@3              MOVE 'VLDTARC-P2'  TO  ABC-OBJETO-ERROR              04208014
+JPC@3              PERFORM 999-ABEND-DB2                                04209014
+JPC@3      END-EVALUATE                                                 04210014
+JPC@3 *                                                                 04211014
+JPC@3 ******************************************************************04212014
+JPC@3 * RUTINA PARA DAR BAJA, DESVINCULA LA CTA ECONOMICA              *04213014
+JPC@3 * CON LA CUENTA VALOR.                                           *04214014
+JPC@3 ******************************************************************04215014
+JPC@3 *                                                                 04216014
+JPC@3      IF VARC-FILLER (01:20) = VARC-FILLER (21:20)                 04217014
+JPC@3         INITIALIZE                     BGECMSC                    04218014
+JPC@3         MOVE '2'                   TO MSC-FUNCION                 04219014
+JPC@3         MOVE VARC-FILLER (11:2)    TO MSC-CUENTA (01:02)          04220014
+JPC@3         MOVE VARC-FILLER (13:8)    TO MSC-CUENTA (03:08)          04221014
+JPC@3         MOVE VARC-FILLER (01:4)    TO MSC-ENTIDAD                 04222014
+JPC@3         MOVE VARC-FILLER (05:4)    TO MSC-CENTRO-ALTA             04223014
+JPC@3         PERFORM RUTINA-BGECMSC                                    04224014
+JPC@3            THRU RUTINA-BGECMSC-F                                  04225014
+JPC@3      ELSE                                                         04226014
+JPC@3         INITIALIZE                     BGECMSC                    04227014
+JPC@3         MOVE '2'                   TO MSC-FUNCION                 04228014
+JPC@3         MOVE VARC-FILLER (11:2)    TO MSC-CUENTA (01:02)          04229014
+JPC@3         MOVE VARC-FILLER (13:8)    TO MSC-CUENTA (03:08)          04230014
+JPC@3         MOVE VARC-FILLER (01:4)    TO MSC-ENTIDAD                 04231014
+JPC@3         MOVE VARC-FILLER (05:4)    TO MSC-CENTRO-ALTA             04232014
+JPC@3         PERFORM RUTINA-BGECMSC                                    04233014
+JPC@3            THRU RUTINA-BGECMSC-F                                  04234014
+JPC@3 *                                                                 04235014
+JPC@3         INITIALIZE                     BGECMSC                    04236014
+JPC@3         MOVE '2'                   TO MSC-FUNCION                 04237014
+JPC@3         MOVE VARC-FILLER (31:2)    TO MSC-CUENTA (01:02)          04238014
+JPC@3         MOVE VARC-FILLER (33:8)    TO MSC-CUENTA (03:08)          04239014
+JPC@3         MOVE VARC-FILLER (21:4)    TO MSC-ENTIDAD                 04240014
+JPC@3         MOVE VARC-FILLER (25:4)    TO MSC-CENTRO-ALTA             04241014
+JPC@3         PERFORM RUTINA-BGECMSC                                    04242014
+JPC@3            THRU RUTINA-BGECMSC-F                                  04243014
+JPC@3      END-IF.                                                      04244014
+JPC@3 *                                                                 04245014
+JPC@3      PERFORM BAJA-INTERVINIENTE                                   04246014
+JPC@3         THRU BAJA-INTERVINIENTE-F                                 04247014
+JPC@3 *                                                                 04248014
+JPC@3      MOVE END0101X TO END0101I.                                   04249014
+JPC@3      MOVE CEN0101X TO CEN0101I.                                   04250014
+JPC@3      MOVE DGT0101X TO DGT0101I.                                   04251014
+JPC@3      MOVE CTA0101X TO CTA0101I.                                   04252014
+JPC@3      MOVE DG20101X TO DG20101I.                                   04253014
+JPC@3 *----------------------*                                          04254014
+JPC@3  25-INACTIVAR-PORTA-FIN.                                          04255014
+JPC@3 *----------------------*                                          04256014
+JPC@3      EXIT.                                                        04257014
+LERS   ABRIR-CURSOR-DET.                                                04258014
+ 09   *----------------*                                                04259014
+ 07                                                                     04260014
+2201       EXEC SQL                                                     04261014
+ |            OPEN VLDCADET                                             04262014
+ |         END-EXEC.                                                    04263014
+ |                                                                      04264014
+ |         IF SQLCODE NOT = ZEROS                                       04265014
+ |            INITIALIZE   QGECABC                                      04266014
+ |            MOVE 'OPEN'        TO  ABC-REFERENCIA                     04267014
+ |            MOVE 'VLDTDET'     TO  ABC-OBJETO-ERROR                   04268014
+ |            PERFORM 999-ABEND-DB2                                     04269014
+ |         END-IF.                                                      04270014
+ |                                                                      04271014
+ |     ABRIR-CURSOR-DET-EXIT.                                           04272014
+ |    *---------------------*                                           04273014
+ |         EXIT.                                                        04274014
+ |                                                                      04275014
+ |     FETCH-DET.                                                       04276014
+ |    *---------*                                                       04277014
+ |         EXEC SQL                                                     04278014
+ |              FETCH  VLDCADET                                         04279014
+JPC@1 *         INTO  :DCLVLDTDET                                       04280014
+JPC@1           INTO   :VDET-FECHOP                                     04281014
+                     , :VDET-PAVAL                                      04282014
+                     , :VDET-VALOR                                      04283014
+                     , :VDET-ISIN                                       04284014
+                     , :VDET-FORMAT                                     04285014
+                     , :VDET-CTAVAL                                     04286014
+                     , :VDET-CLAREG                                     04287014
+                     , :VDET-REFER                                      04288014
+                     , :VDET-DATOS-DETAL                                04289014
+                     , :VDET-FEALTREG                                   04290014
+                     , :VDET-FEULMOD                                    04291014
+                     , :VDET-HORULMOD                                   04292014
+                     , :VDET-NUMTER                                     04293014
+                     , :VDET-USUARIO                                    04294014
+ |         END-EXEC.                                                    04295014
+ |                                                                      04296014
+ |         MOVE SQLCODE TO SQLCODE-AUX                                  04297014
+ |                                                                      04298014
+ |         EVALUATE TRUE                                                04299014
+ |            WHEN DB2-OK                                               04300014
+ |                 PERFORM CHECK-OP-FINA                                04301014
+ |                    THRU CHECK-OP-FINA-EXIT                           04302014
+ |                    IF VOPE-SITUAC(1:1) = '1' OR                      04303014
+ |                       VOPE-SITUAC = 'PA'                             04304014
+ |                       MOVE 'VLE2112'     TO CAA-COD-ERROR            04305014
+ |                       MOVE VOPE-PAVAL    TO CAA-VAR1-ERROR(01:03)    04306014
+ |                       MOVE VOPE-VALOR    TO CAA-VAR1-ERROR(04:08)    04307014
+ |                       MOVE VOPE-ISIN     TO CAA-VAR1-ERROR(12:01)    04308014
+ |                       MOVE VOPE-FORMAT   TO CAA-VAR2-ERROR(01:02)    04309014
+ |                       MOVE VOPE-FECHOP   TO CAA-VAR2-ERROR(04:08)    04310014
+ |                       MOVE -1            TO CTA0101L                 04311014
+ |                       PERFORM 3-FINAL                                04312014
+ |                     END-IF                                           04313014
+ |                                                                      04314014
+ |            WHEN DB2-NOTFND                                           04315014
+ |                 CONTINUE                                             04316014
  |                                                                      04317014
- |         IF DB2-NOTFND                                                04318014
- |            MOVE 1 TO SW-DET                                          04319014
- |         END-IF.                                                      04320014
- |                                                                      04321014
- |     TRATAR-DET-EXIT.                                                 04322014
- |    *---------------*                                                 04323014
- |         EXIT.                                                        04324014
+ |            WHEN OTHER                                                04318014
+ |                 INITIALIZE   QGECABC                                 04319014
+ |                 MOVE 'FETCH'       TO  ABC-REFERENCIA                04320014
+ |                 MOVE 'VLDTDET'     TO  ABC-OBJETO-ERROR              04321014
+ |                 PERFORM 999-ABEND-DB2                                04322014
+ |                                                                      04323014
+ |         END-EVALUATE.                                                04324014
  |                                                                      04325014
- |     CERRAR-CURSOR-DET.                                               04326014
- |    *-----------------*                                               04327014
- |         EXEC SQL                                                     04328014
- |              CLOSE VLDCADET                                          04329014
- |         END-EXEC.                                                    04330014
- |                                                                      04331014
- |         IF SQLCODE NOT = ZEROS                                       04332014
- |            INITIALIZE   QGECABC                                      04333014
- |            MOVE 'CLOSE'       TO  ABC-REFERENCIA                     04334014
- |            MOVE 'VLDTDET'     TO  ABC-OBJETO-ERROR                   04335014
- |            PERFORM 999-ABEND-DB2                                     04336014
+ |     FETCH-DET-EXIT.                                                  04326014
+ |    *--------------*                                                  04327014
+ |         EXIT.                                                        04328014
+ |                                                                      04329014
+ |     TRATAR-DET.                                                      04330014
+ |    *----------*                                                      04331014
+ |         PERFORM FETCH-DET                                            04332014
+ |            THRU FETCH-DET-EXIT.                                      04333014
+ |                                                                      04334014
+ |         IF DB2-NOTFND                                                04335014
+ |            MOVE 1 TO SW-DET                                          04336014
  |         END-IF.                                                      04337014
  |                                                                      04338014
- |     CERRAR-CURSOR-DET-EXIT.                                          04339014
- |    *----------------------*                                          04340014
-LERS       EXIT.                                                        04341014
-                                                                        04342014
-       CHECK-OP-FINA.                                                   04343014
-      *-------------*                                                   04344014
-LERS       MOVE VDET-PAVAL      TO VOPE-PAVAL                           04345014
-09         MOVE VDET-VALOR      TO VOPE-VALOR                           04346014
-07         MOVE VDET-ISIN       TO VOPE-ISIN                            04347014
-2001       MOVE VDET-FECHOP     TO VOPE-FECHOP                          04348014
- |         MOVE VDET-FORMAT     TO VOPE-FORMAT                          04349014
- |                                                                      04350014
- |         EXEC SQL                                                     04351014
- |              SELECT  VOPE_PAVAL                                      04352014
-                     ,  VOPE_VALOR                                      04353014
-                     ,  VOPE_ISIN                                       04354014
-                     ,  VOPE_FORMAT                                     04355014
-                     ,  VOPE_FECHOP                                     04356014
-                     ,  VOPE_SITUAC                                     04357014
-                  INTO :VOPE-PAVAL                                      04358014
-                     , :VOPE-VALOR                                      04359014
-                     , :VOPE-ISIN                                       04360014
-                     , :VOPE-FORMAT                                     04361014
-                     , :VOPE-FECHOP                                     04362014
-                     , :VOPE-SITUAC                                     04363014
- |                FROM  VLDTOPE                                         04364014
- |               WHERE  VOPE_PAVAL  = :VOPE-PAVAL                       04365014
- |                 AND  VOPE_VALOR  = :VOPE-VALOR                       04366014
- |                 AND  VOPE_ISIN   = :VOPE-ISIN                        04367014
- |                 AND  VOPE_FECHOP = :VOPE-FECHOP                      04368014
- |                 AND  VOPE_FORMAT = :VOPE-FORMAT                      04369014
- |         END-EXEC                                                     04370014
- |                                                                      04371014
- |         MOVE SQLCODE TO SQLCODE-AUX                                  04372014
- |                                                                      04373014
- |         EVALUATE TRUE                                                04374014
- |            WHEN DB2-OK                                               04375014
- |                 CONTINUE                                             04376014
- |                                                                      04377014
- |            WHEN DB2-NOTFND                                           04378014
- |                 MOVE 'VLE2112'            TO CAA-COD-ERROR           04379014
- |                 MOVE VOPE-PAVAL           TO CAA-VAR1-ERROR(01:03)   04380014
- |                 MOVE VOPE-VALOR           TO CAA-VAR1-ERROR(04:08)   04381014
- |                 MOVE VOPE-ISIN            TO CAA-VAR1-ERROR(12:01)   04382014
- |                 MOVE VOPE-FORMAT          TO CAA-VAR2-ERROR(01:02)   04383014
- |                 MOVE '99999999'           TO CAA-VAR2-ERROR(04:08)   04384014
- |                 MOVE -1         TO CTA0101L                          04385014
- |                 PERFORM 3-FINAL                                      04386014
- |                                                                      04387014
- |            WHEN OTHER                                                04388014
- |                 MOVE 'SELECT'      TO  ABC-REFERENCIA                04389014
- |                 MOVE 'VLDTOPE'     TO  ABC-OBJETO-ERROR              04390014
- |                 PERFORM 999-ABEND-DB2                                04391014
- |                                                                      04392014
- |         END-EVALUATE.                                                04393014
-LERS                                                                    04394014
-       CHECK-OP-FINA-EXIT.                                              04395014
-      *------------------*                                              04396014
-           EXIT.                                                        04397014
-                                                                        04398014
-       VALIDAR-CAMPOS.                                                  04399014
-      *                                                                *04400014
-      ****** VALIDAMOS TITULAR *****                                    04401014
-      *                                                                *04402014
-           MOVE 'NO'    TO         SW-CTA-ESPECIAL                      04403014
-      *                                                                *04404014
-           IF TIT0101I = SPACES AND PF3                                 04405014
-              MOVE 'SI'        TO SW-PERSONAS                           04406014
-              PERFORM 3-FINAL                                           04407014
-           ELSE                                                         04408014
-              MOVE 'NO'        TO SW-PERSONAS                           04409014
-           END-IF                                                       04410014
-      *                                                                *04411014
-           IF TIT0101I IS NOT NUMERIC                                   04412014
-              MOVE 'VLE0384'   TO CAA-COD-ERROR                         04413014
-              MOVE -1          TO TIT0101L                              04414014
-              MOVE SPACES      TO NOM0101O                              04415014
-              PERFORM 3-FINAL                                           04416014
-           END-IF                                                       04417014
-      *                                                                *04418014
-      ***                                                            ***04419014
-      * BUSCAMOS TODOS LOS DATOS DEL TITULAR                           *04420014
-      ***                                                            ***04421014
-      *                                                                *04422014
-           PERFORM BUSCAR-TITULAR                                       04423014
-              THRU BUSCAR-TITULAR-FIN                                   04424014
-      *                                                                *04425014
-JPC@7 ****                                                           ***04426014
-JPC@7 *    VALIDAMOS SITUACION FATCA DEL CLIENTE.                      *04427014
-JPC@7 ****                                                           ***04428014
-JPC@7 *                                                                *04429014
-JPC@7      INITIALIZE                REG-VLWC0088.                      04430014
-JPC@7      MOVE '1'              TO  VL088-OPCION.                      04431014
-JPC@7      IF MSB-COMM = 'M'                                            04432014
-JPC@7         MOVE CTA0101I      TO  VL088-CUENTA                       04433014
-JPC@7      ELSE                                                         04434014
-JPC@7         MOVE SPACES        TO  VL088-CUENTA                       04435014
-JPC@7      END-IF                                                       04436014
-JPC@7      MOVE TIT0101I         TO  VL088-CODCLI.                      04437014
-JPC@4      IF W520-SUJGRUP = 'F'                                        04438014
-JPC@4         MOVE W520-PECNACIO TO  VL088-PECNACIO                     04439014
-JPC@4      ELSE                                                         04440014
-JPC@4         MOVE W520-PECNARES TO  VL088-PECNACIO                     04441014
-JPC@4      END-IF.                                                      04442014
-JPC@7      MOVE W520-SUJGRUP     TO  VL088-SUJGRUP.                     04443014
-JPC@7 *                                                                *04444014
-JPC@7      EXEC CICS                                                    04445014
-JPC@7           LINK PROGRAM  (VL7C0088)                                04446014
-JPC@7                COMMAREA (REG-VLWC0088)                            04447014
-JPC@7      END-EXEC.                                                    04448014
-JPC@7 *                                                                 04449014
-JPC@7      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         04450014
-JPC@7         MOVE 'ERROR EN VL7C0088'  TO ABC-REFERENCIA               04451014
-JPC@7         MOVE 'VL7C0088'           TO ABC-OBJETO-ERROR             04452014
-JPC@7         PERFORM 999-ABEND-CICS                                    04453014
-JPC@7      END-IF.                                                      04454014
-JPC@7 *                                                                *04455014
-JPC@7      EVALUATE VL088-COD-RETORNO                                   04456014
-JPC@7          WHEN '00'                                                04457014
-JPC@7               IF VL088-INDMARCA NOT = 'S' AND 'R'                 04458014
-JPC@7                  MOVE VL088-COD-ERROR-DEV TO CAA-COD-ERROR        04459014
-JPC@7                  MOVE VL088-VAR1-ERROR    TO CAA-VAR1-ERROR       04460014
-JPC@7                  MOVE VL088-VAR2-ERROR    TO CAA-VAR2-ERROR       04461014
-JPC@7               END-IF                                              04462014
-JPC@7          WHEN OTHER                                               04463014
-JPC@7               MOVE -1                   TO TIT0101L               04464014
-JPC@7               MOVE VL088-COD-ERROR-DEV  TO CAA-COD-ERROR          04465014
-JPC@7               MOVE VL088-VAR1-ERROR     TO CAA-VAR1-ERROR         04466014
-JPC@7               MOVE VL088-VAR2-ERROR     TO CAA-VAR2-ERROR         04467014
-JPC@7               PERFORM 3-FINAL                                     04468014
-JPC@7      END-EVALUATE.                                                04469014
-JPC@7 *                                                                *04470014
-      ****                                                           ***04471014
-      ***                                                            ***04472014
-      *    VALIDAMOS QUE SI EL TITULAR ES EMPLEADO, ENTONCES LA        *04473014
-      *    TARIFA DEBE SER 99 (NO SE LE COBRARA COMISIONES)            *04474014
-      ***     10-DIC-2001       JIPC                                 ***04475014
-      *200512055-INI                                                   *04476014
-JIPC  *    IF  W520-IRELPAT = 'E' AND                                   04477014
-  |        IF (W520-IRELPAT = 'E' OR 'D' OR 'F' OR 'J') AND             04478014
-  |   *200512055-FIN                                                   *04479014
-  |           TAF0101I NOT = 99                                         04480014
-  |           MOVE 'VLE2130'   TO CAA-COD-ERROR                         04481014
-  |           MOVE -1          TO TAF0101L                              04482014
-  |           PERFORM 3-FINAL                                           04483014
-JIPC       END-IF                                                       04484014
-      *                                                                *04485014
-      ***                                                            ***04486014
-      *        EL CAMPO ENTIDAD EN ALTAS PUEDE IR A BLANCOS            *04487014
-      *        SE LE ASIGNA 0011 BANCO CONTINENTAL                     *04488014
-      *MODIFICACION 17-07-1999.SE INCLUYE EL OPT-COMM = 'C' PARA QUE   *04489014
-      *LEA DE LA TABLA VLDTXMI.                                        *04490014
-      *    IF OPT-COMM = 'A'                                           *04491014
+ |     TRATAR-DET-EXIT.                                                 04339014
+ |    *---------------*                                                 04340014
+ |         EXIT.                                                        04341014
+ |                                                                      04342014
+ |     CERRAR-CURSOR-DET.                                               04343014
+ |    *-----------------*                                               04344014
+ |         EXEC SQL                                                     04345014
+ |              CLOSE VLDCADET                                          04346014
+ |         END-EXEC.                                                    04347014
+ |                                                                      04348014
+ |         IF SQLCODE NOT = ZEROS                                       04349014
+ |            INITIALIZE   QGECABC                                      04350014
+ |            MOVE 'CLOSE'       TO  ABC-REFERENCIA                     04351014
+ |            MOVE 'VLDTDET'     TO  ABC-OBJETO-ERROR                   04352014
+ |            PERFORM 999-ABEND-DB2                                     04353014
+ |         END-IF.                                                      04354014
+ |                                                                      04355014
+ |     CERRAR-CURSOR-DET-EXIT.                                          04356014
+ |    *----------------------*                                          04357014
+LERS       EXIT.                                                        04358014
+                                                                        04359014
+       CHECK-OP-FINA.                                                   04360014
+      *-------------*                                                   04361014
+LERS       MOVE VDET-PAVAL      TO VOPE-PAVAL                           04362014
+09         MOVE VDET-VALOR      TO VOPE-VALOR                           04363014
+07         MOVE VDET-ISIN       TO VOPE-ISIN                            04364014
+2001       MOVE VDET-FECHOP     TO VOPE-FECHOP                          04365014
+ |         MOVE VDET-FORMAT     TO VOPE-FORMAT                          04366014
+ |                                                                      04367014
+ |         EXEC SQL                                                     04368014
+ |              SELECT  VOPE_PAVAL                                      04369014
+                     ,  VOPE_VALOR                                      04370014
+                     ,  VOPE_ISIN                                       04371014
+                     ,  VOPE_FORMAT                                     04372014
+                     ,  VOPE_FECHOP                                     04373014
+                     ,  VOPE_SITUAC                                     04374014
+                  INTO :VOPE-PAVAL                                      04375014
+                     , :VOPE-VALOR                                      04376014
+                     , :VOPE-ISIN                                       04377014
+                     , :VOPE-FORMAT                                     04378014
+                     , :VOPE-FECHOP                                     04379014
+                     , :VOPE-SITUAC                                     04380014
+ |                FROM  VLDTOPE                                         04381014
+ |               WHERE  VOPE_PAVAL  = :VOPE-PAVAL                       04382014
+ |                 AND  VOPE_VALOR  = :VOPE-VALOR                       04383014
+ |                 AND  VOPE_ISIN   = :VOPE-ISIN                        04384014
+ |                 AND  VOPE_FECHOP = :VOPE-FECHOP                      04385014
+ |                 AND  VOPE_FORMAT = :VOPE-FORMAT                      04386014
+ |         END-EXEC                                                     04387014
+ |                                                                      04388014
+ |         MOVE SQLCODE TO SQLCODE-AUX                                  04389014
+ |                                                                      04390014
+ |         EVALUATE TRUE                                                04391014
+ |            WHEN DB2-OK                                               04392014
+ |                 CONTINUE                                             04393014
+ |                                                                      04394014
+ |            WHEN DB2-NOTFND                                           04395014
+ |                 MOVE 'VLE2112'            TO CAA-COD-ERROR           04396014
+ |                 MOVE VOPE-PAVAL           TO CAA-VAR1-ERROR(01:03)   04397014
+ |                 MOVE VOPE-VALOR           TO CAA-VAR1-ERROR(04:08)   04398014
+ |                 MOVE VOPE-ISIN            TO CAA-VAR1-ERROR(12:01)   04399014
+ |                 MOVE VOPE-FORMAT          TO CAA-VAR2-ERROR(01:02)   04400014
+ |                 MOVE '99999999'           TO CAA-VAR2-ERROR(04:08)   04401014
+ |                 MOVE -1         TO CTA0101L                          04402014
+ |                 PERFORM 3-FINAL                                      04403014
+ |                                                                      04404014
+ |            WHEN OTHER                                                04405014
+ |                 MOVE 'SELECT'      TO  ABC-REFERENCIA                04406014
+ |                 MOVE 'VLDTOPE'     TO  ABC-OBJETO-ERROR              04407014
+ |                 PERFORM 999-ABEND-DB2                                04408014
+ |                                                                      04409014
+ |         END-EVALUATE.                                                04410014
+LERS                                                                    04411014
+       CHECK-OP-FINA-EXIT.                                              04412014
+      *------------------*                                              04413014
+           EXIT.                                                        04414014
+                                                                        04415014
+       VALIDAR-CAMPOS.                                                  04416014
+      *                                                                *04417014
+      ****** VALIDAMOS TITULAR *****                                    04418014
+      *                                                                *04419014
+           MOVE 'NO'    TO         SW-CTA-ESPECIAL                      04420014
+      *                                                                *04421014
+           IF TIT0101I = SPACES AND PF3                                 04422014
+              MOVE 'SI'        TO SW-PERSONAS                           04423014
+              PERFORM 3-FINAL                                           04424014
+           ELSE                                                         04425014
+              MOVE 'NO'        TO SW-PERSONAS                           04426014
+           END-IF                                                       04427014
+      *                                                                *04428014
+LRH@10*                                                                 04421100
+LRH@10     IF TIT0101I = SPACES AND                                     04421200
+LRH@10        (CSU0101I NOT = SPACES OR NOM0101I NOT = SPACES)          04421300
+LRH@10        PERFORM BUSCAR-POR-RUT-NOMBRE                             04421400
+LRH@10           THRU BUSCAR-POR-RUT-NOMBRE-FIN                         04421500
+LRH@10     END-IF                                                       04421600
+LRH@10*                                                                 04421700
+           IF TIT0101I IS NOT NUMERIC                                   04429014
+              MOVE 'VLE0384'   TO CAA-COD-ERROR                         04430014
+              MOVE -1          TO TIT0101L                              04431014
+              MOVE SPACES      TO NOM0101O                              04432014
+              PERFORM 3-FINAL                                           04433014
+           END-IF                                                       04434014
+      *                                                                *04435014
+      ***                                                            ***04436014
+      * BUSCAMOS TODOS LOS DATOS DEL TITULAR                           *04437014
+      ***                                                            ***04438014
+      *                                                                *04439014
+           PERFORM BUSCAR-TITULAR                                       04440014
+              THRU BUSCAR-TITULAR-FIN                                   04441014
+      *                                                                *04442014
+JPC@7 ****                                                           ***04443014
+JPC@7 *    VALIDAMOS SITUACION FATCA DEL CLIENTE.                      *04444014
+JPC@7 ****                                                           ***04445014
+JPC@7 *                                                                *04446014
+JPC@7      INITIALIZE                REG-VLWC0088.                      04447014
+JPC@7      MOVE '1'              TO  VL088-OPCION.                      04448014
+JPC@7      IF MSB-COMM = 'M'                                            04449014
+JPC@7         MOVE CTA0101I      TO  VL088-CUENTA                       04450014
+JPC@7      ELSE                                                         04451014
+JPC@7         MOVE SPACES        TO  VL088-CUENTA                       04452014
+JPC@7      END-IF                                                       04453014
+JPC@7      MOVE TIT0101I         TO  VL088-CODCLI.                      04454014
+JPC@4      IF W520-SUJGRUP = 'F'                                        04455014
+JPC@4         MOVE W520-PECNACIO TO  VL088-PECNACIO                     04456014
+JPC@4      ELSE                                                         04457014
+JPC@4         MOVE W520-PECNARES TO  VL088-PECNACIO                     04458014
+JPC@4      END-IF.                                                      04459014
+JPC@7      MOVE W520-SUJGRUP     TO  VL088-SUJGRUP.                     04460014
+JPC@7 *                                                                *04461014
+JPC@7      EXEC CICS                                                    04462014
+JPC@7           LINK PROGRAM  (VL7C0088)                                04463014
+JPC@7                COMMAREA (REG-VLWC0088)                            04464014
+JPC@7      END-EXEC.                                                    04465014
+JPC@7 *                                                                 04466014
+JPC@7      IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         04467014
+JPC@7         MOVE 'ERROR EN VL7C0088'  TO ABC-REFERENCIA               04468014
+JPC@7         MOVE 'VL7C0088'           TO ABC-OBJETO-ERROR             04469014
+JPC@7         PERFORM 999-ABEND-CICS                                    04470014
+JPC@7      END-IF.                                                      04471014
+JPC@7 *                                                                *04472014
+JPC@8      PERFORM REGISTRAR-LOG-FATCA                                  04473014
+JPC@8         THRU REGISTRAR-LOG-FATCA-FIN.                             04474014
+JPC@7 *                                                                *04475014
+JPC@7      EVALUATE VL088-COD-RETORNO                                   04476014
+JPC@7          WHEN '00'                                                04477014
+JPC@7               IF VL088-INDMARCA NOT = 'S' AND 'R'                 04478014
+JPC@7                  MOVE VL088-COD-ERROR-DEV TO CAA-COD-ERROR        04479014
+JPC@7                  MOVE VL088-VAR1-ERROR    TO CAA-VAR1-ERROR       04480014
+JPC@7                  MOVE VL088-VAR2-ERROR    TO CAA-VAR2-ERROR       04481014
+JPC@7               END-IF                                              04482014
+JPC@7          WHEN OTHER                                               04483014
+JPC@7               MOVE -1                   TO TIT0101L               04484014
+JPC@7               MOVE VL088-COD-ERROR-DEV  TO CAA-COD-ERROR          04485014
+JPC@7               MOVE VL088-VAR1-ERROR     TO CAA-VAR1-ERROR         04486014
+JPC@7               MOVE VL088-VAR2-ERROR     TO CAA-VAR2-ERROR         04487014
+JPC@7               PERFORM 3-FINAL                                     04488014
+JPC@7      END-EVALUATE.                                                04489014
+JPC@7 *                                                                *04490014
+      ****                                                           ***04491014
       ***                                                            ***04492014
-      *                                                                *04493014
-           IF OPT-COMM = 'A' OR                                         04494014
-             (OPT-COMM = 'C' AND MSB-COMM = ' ')                        04495014
-              IF ENT0101I = SPACES                                      04496014
-JIPC  *(22-3-01) MOVE '0011'         TO VXMI-CODBE (SE CAMBIA A 0069)   04497014
-                 MOVE '0069'         TO VXMI-CODBE                      04498014
-                                        ENT0101-COMM                    04499014
-                                        ENT0101O                        04500014
-              ELSE                                                      04501014
-                 MOVE ENT0101I     TO VXMI-CODBE                        04502014
-                                      ENT0101-COMM                      04503014
-              END-IF                                                    04504014
-      *                                                                 04505014
-              EXEC SQL                                                  04506014
-JPC@1 *            SELECT  *                                            04507014
-                   SELECT VXMI_CODBE                                    04508014
-                        , VXMI_CODCLI                                   04509014
-                        , VXMI_DENOM                                    04510014
-                        , VXMI_NIF                                      04511014
-                        , VXMI_DOMIC                                    04512014
-                        , VXMI_LOCAL                                    04513014
-                        , VXMI_CODPOS                                   04514014
-                        , VXMI_CNAE                                     04515014
-                        , VXMI_SUCVAL                                   04516014
-                        , VXMI_NUMFAC                                   04517014
-                        , VXMI_VALENT                                   04518014
-                        , VXMI_CTAVAL                                   04519014
-                        , VXMI_VALCER                                   04520014
-                        , VXMI_MULPLA                                   04521014
-                        , VXMI_RETEN                                    04522014
-                        , VXMI_IVA                                      04523014
-                        , VXMI_INCLUS                                   04524014
-                        , VXMI_EXCLUS                                   04525014
-                        , VXMI_PROVIS                                   04526014
-                        , VXMI_FLISOP                                   04527014
-                        , VXMI_LISENT                                   04528014
-                        , VXMI_LISPAG                                   04529014
-                        , VXMI_INCORP                                   04530014
-                        , VXMI_CONTRT                                   04531014
-                        , VXMI_CONTRT6                                  04532014
-                        , VXMI_REF9                                     04533014
-                        , VXMI_DELEGHAC                                 04534014
-                        , VXMI_ADMINHAC                                 04535014
-                        , VXMI_PRETELHAC                                04536014
-                        , VXMI_TELEFHAC                                 04537014
-                        , VXMI_APNOMHAC                                 04538014
-                        , VXMI_LUNES                                    04539014
-                        , VXMI_VIERNES                                  04540014
-                        , VXMI_YAPRESEN                                 04541014
-                        , VXMI_IMPRE1                                   04542014
-                        , VXMI_IMPRE2                                   04543014
-                        , VXMI_FILLER                                   04544014
-                        , VXMI_LISCTIMP                                 04545014
-                        , VXMI_CONTCTA                                  04546014
-                        , VXMI_PASS1                                    04547014
-                        , VXMI_PASS2                                    04548014
-                        , VXMI_LISCTA                                   04549014
-                        , VXMI_LISAGTES                                 04550014
-                        , VXMI_LISREDUC                                 04551014
-                        , VXMI_LISFESTI                                 04552014
-                        , VXMI_LISMONED                                 04553014
-                        , VXMI_LISCONTA                                 04554014
-                        , VXMI_LISENT_1                                 04555014
-                        , VXMI_LISCTA_SUC                               04556014
-                        , VXMI_LISVALOR                                 04557014
-                        , VXMI_CONT_REV                                 04558014
-                        , VXMI_VALORACION                               04559014
-                        , VXMI_LIS_EXTRJ                                04560014
-                        , VXMI_FILLER1                                  04561014
-                        , VXMI_APCTAOFI                                 04562014
-                        , VXMI_TIPCUST                                  04563014
-                        , VXMI_MANFIS                                   04564014
-                        , VXMI_OPECUST                                  04565014
-                        , VXMI_OPEBOLSA                                 04566014
-                        , VXMI_AVISOS                                   04567014
-                        , VXMI_CONPANT                                  04568014
-                        , VXMI_COMCUST                                  04569014
-                        , VXMI_IMPALT                                   04570014
-                        , VXMI_CTACARGO                                 04571014
-                        , VXMI_CTAABONO                                 04572014
-                        , VXMI_CONTEN                                   04573014
-                        , VXMI_CONTEV                                   04574014
-                        , VXMI_CONTSN                                   04575014
-                        , VXMI_CONTSV                                   04576014
-                        , VXMI_LIS_RESTOS                               04577014
-                        , VXMI_DIAS_LIMIT                               04578014
-                        , VXMI_LIS_C_EXEN                               04579014
-                        , VXMI_LIS_GJUD_BLO                             04580014
-                        , VXMI_FEALTREG                                 04581014
-                        , VXMI_FEULMOD                                  04582014
-                        , VXMI_HORULMOD                                 04583014
-                        , VXMI_NUMTER                                   04584014
-                        , VXMI_USUARIO                                  04585014
-                        , VXMI_FILLER2                                  04586014
-JPC@1 *            INTO :DCLVLDTXMI                                     04587014
-                   INTO  :VXMI-CODBE                                    04588014
-                      ,  :VXMI-CODCLI                                   04589014
-                      ,  :VXMI-DENOM                                    04590014
-                      ,  :VXMI-NIF                                      04591014
-                      ,  :VXMI-DOMIC                                    04592014
-                      ,  :VXMI-LOCAL                                    04593014
-                      ,  :VXMI-CODPOS                                   04594014
-                      ,  :VXMI-CNAE                                     04595014
-                      ,  :VXMI-SUCVAL                                   04596014
-                      ,  :VXMI-NUMFAC                                   04597014
-                      ,  :VXMI-VALENT                                   04598014
-                      ,  :VXMI-CTAVAL                                   04599014
-                      ,  :VXMI-VALCER                                   04600014
-                      ,  :VXMI-MULPLA                                   04601014
-                      ,  :VXMI-RETEN                                    04602014
-                      ,  :VXMI-IVA                                      04603014
-                      ,  :VXMI-INCLUS                                   04604014
-                      ,  :VXMI-EXCLUS                                   04605014
-                      ,  :VXMI-PROVIS                                   04606014
-                      ,  :VXMI-FLISOP                                   04607014
-                      ,  :VXMI-LISENT                                   04608014
-                      ,  :VXMI-LISPAG                                   04609014
-                      ,  :VXMI-INCORP                                   04610014
-                      ,  :VXMI-CONTRT                                   04611014
-                      ,  :VXMI-CONTRT6                                  04612014
-                      ,  :VXMI-REF9                                     04613014
-                      ,  :VXMI-DELEGHAC                                 04614014
-                      ,  :VXMI-ADMINHAC                                 04615014
-                      ,  :VXMI-PRETELHAC                                04616014
-                      ,  :VXMI-TELEFHAC                                 04617014
-                      ,  :VXMI-APNOMHAC                                 04618014
-                      ,  :VXMI-LUNES                                    04619014
-                      ,  :VXMI-VIERNES                                  04620014
-                      ,  :VXMI-YAPRESEN                                 04621014
-                      ,  :VXMI-IMPRE1                                   04622014
-                      ,  :VXMI-IMPRE2                                   04623014
-                      ,  :VXMI-FILLER                                   04624014
-                      ,  :VXMI-LISCTIMP                                 04625014
-                      ,  :VXMI-CONTCTA                                  04626014
-                      ,  :VXMI-PASS1                                    04627014
-                      ,  :VXMI-PASS2                                    04628014
-                      ,  :VXMI-LISCTA                                   04629014
-                      ,  :VXMI-LISAGTES                                 04630014
-                      ,  :VXMI-LISREDUC                                 04631014
-                      ,  :VXMI-LISFESTI                                 04632014
-                      ,  :VXMI-LISMONED                                 04633014
-                      ,  :VXMI-LISCONTA                                 04634014
-                      ,  :VXMI-LISENT-1                                 04635014
-                      ,  :VXMI-LISCTA-SUC                               04636014
-                      ,  :VXMI-LISVALOR                                 04637014
-                      ,  :VXMI-CONT-REV                                 04638014
-                      ,  :VXMI-VALORACION                               04639014
-                      ,  :VXMI-LIS-EXTRJ                                04640014
-                      ,  :VXMI-FILLER1                                  04641014
-                      ,  :VXMI-APCTAOFI                                 04642014
-                      ,  :VXMI-TIPCUST                                  04643014
-                      ,  :VXMI-MANFIS                                   04644014
-                      ,  :VXMI-OPECUST                                  04645014
-                      ,  :VXMI-OPEBOLSA                                 04646014
-                      ,  :VXMI-AVISOS                                   04647014
-                      ,  :VXMI-CONPANT                                  04648014
-                      ,  :VXMI-COMCUST                                  04649014
-                      ,  :VXMI-IMPALT                                   04650014
-                      ,  :VXMI-CTACARGO                                 04651014
-                      ,  :VXMI-CTAABONO                                 04652014
-                      ,  :VXMI-CONTEN                                   04653014
-                      ,  :VXMI-CONTEV                                   04654014
-                      ,  :VXMI-CONTSN                                   04655014
-                      ,  :VXMI-CONTSV                                   04656014
-                      ,  :VXMI-LIS-RESTOS                               04657014
-                      ,  :VXMI-DIAS-LIMIT                               04658014
-                      ,  :VXMI-LIS-C-EXEN                               04659014
-                      ,  :VXMI-LIS-GJUD-BLO                             04660014
-                      ,  :VXMI-FEALTREG                                 04661014
-                      ,  :VXMI-FEULMOD                                  04662014
-                      ,  :VXMI-HORULMOD                                 04663014
-                      ,  :VXMI-NUMTER                                   04664014
-                      ,  :VXMI-USUARIO                                  04665014
-                      ,  :VXMI-FILLER2                                  04666014
-                   FROM  VLDTXMI                                        04667014
-                   WHERE  VXMI_CODBE  = :VXMI-CODBE                     04668014
-              END-EXEC                                                  04669014
-                                                                        04670014
-              MOVE SQLCODE TO SQLCODE-AUX                               04671014
-                                                                        04672014
-              EVALUATE TRUE                                             04673014
-                  WHEN DB2-OK                                           04674014
-                       MOVE VXMI-DENOM       TO NEN0101O                04675014
-                  WHEN DB2-NOTFND                                       04676014
-                       MOVE  'VLE1667'   TO  CAA-COD-ERROR              04677014
-                       MOVE  -1          TO  ENT0101L                   04678014
-                       PERFORM  3-FINAL                                 04679014
-                  WHEN OTHER                                            04680014
-                       MOVE 'SELECT'      TO  ABC-REFERENCIA            04681014
-                       MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR          04682014
-                       PERFORM 999-ABEND-DB2                            04683014
-              END-EVALUATE                                              04684014
-      *                                                                 04685014
-              INITIALIZE                    W-VLWCLOG0                  04686014
-                                            LOGVLDTXMI                  04687014
-              MOVE 'VLDTXMI'             TO VL7LOG-TABLA                04688014
-              MOVE 'SELECT'              TO VL7LOG-OPERACION            04689014
-              MOVE LENGTH OF DCLVLDTXMI  TO VL7LOG-REGISTRO-LEN         04690014
-              MOVE DCLVLDTXMI            TO LOGVLDTXMI                  04691014
-              MOVE LOGVLDTXMI            TO VL7LOG-REGISTRO-TEXT        04692014
-              PERFORM LLAMAR-VL7CRLOG                                   04693014
-                 THRU LLAMAR-VL7CRLOG-FIN                               04694014
-                                                                        04695014
-              IF VXMI-OPEBOLSA = 'S'                                    04696014
-                 MOVE 'SI'               TO SW-OPERA-BOLSA              04697014
-              END-IF                                                    04698014
-              IF VXMI-COMCUST = 'S'                                     04699014
-                 MOVE 'SI'               TO SW-CUSTODIA-AL-CLIENTE      04700014
-                 MOVE VXMI-CODCLI        TO W-CLIENTE-CUSTODIO-N        04701014
-                 IF W-CLIENTE-CUSTODIO = TIT0101I                       04702014
-                    MOVE 'SI'            TO SW-ES-CTAVAL-CUS            04703014
-                    IF VXMI-CTAVAL NOT = 0                              04704014
-                       MOVE 'SI'         TO SW-YA-CTAVAL-CUS            04705014
-                    END-IF                                              04706014
-                 END-IF                                                 04707014
-                 MOVE VXMI-CTACARGO      TO W-CTA-CAR-JUR               04708014
-                 MOVE VXMI-CTAABONO      TO W-CTA-ABO-JUR               04709014
-              ELSE                                                      04710014
-                 MOVE 'NO'               TO SW-CUSTODIA-AL-CLIENTE      04711014
-                 MOVE VXMI-CODCLI        TO W-CLIENTE-CUSTODIO-N        04712014
-                 IF W-CLIENTE-CUSTODIO = TIT0101I                       04713014
-                    MOVE 'SI'            TO SW-ES-CTAVAL-CUS            04714014
-                    IF VXMI-CTAVAL NOT = 0                              04715014
-                       MOVE 'SI'         TO SW-YA-CTAVAL-CUS            04716014
-                    END-IF                                              04717014
-                 END-IF                                                 04718014
-                 IF VXMI-CTAVAL = ZEROES AND NOT ES-CTAVAL-CUS          04719014
-                    MOVE  'VLE1731'      TO  CAA-COD-ERROR              04720014
-                    MOVE  -1             TO  CTA0101L                   04721014
-                    PERFORM  3-FINAL                                    04722014
-                 ELSE                                                   04723014
-                    IF NOT ES-CTAVAL-CUS                                04724014
-                       PERFORM CTAVAL-CUSTODIO                          04725014
-                          THRU CTAVAL-CUSTODIO-FIN                      04726014
-                    END-IF                                              04727014
-                 END-IF                                                 04728014
-                 MOVE VXMI-CTACARGO      TO W-CTA-CAR-CUSTODIO NCC0101O 04729014
-                 PERFORM OBTENER-MONEDA1                                04730014
-                    THRU OBTENER-MONEDA1-FIN                            04731014
-                 MOVE VXMI-CTAABONO      TO W-CTA-ABO-CUSTODIO NC20101O 04732014
-                 PERFORM OBTENER-MONEDA2                                04733014
-                    THRU OBTENER-MONEDA2-FIN                            04734014
-              END-IF                                                    04735014
-      *                                                                 04736014
-              MOVE VXMI-TIPCUST          TO WXMI-TIPCUST                04737014
-              MOVE VXMI-IMPALT           TO WXMI-IMPALT                 04738014
-           END-IF                                                       04739014
-                                                                        04740014
-           IF MSB-COMM = 'M'                                            04741014
-              MOVE ENT0101I             TO W-ENTIDAD                    04742014
-              IF W-ENTIDAD NOT = VARC-CENTAD                            04743014
-                 MOVE  'VLE1677'   TO  CAA-COD-ERROR                    04744014
-                 MOVE  -1          TO  ENT0101L                         04745014
-                 PERFORM  3-FINAL                                       04746014
-              END-IF                                                    04747014
-              IF NOT CUSTODIA-AL-CLIENTE AND                            04748014
-                (W-CTA-CAR-CUSTODIO NOT = NCC0101I OR                   04749014
-                 W-CTA-ABO-CUSTODIO NOT = NC20101I)                     04750014
-                 MOVE W-CTA-CAR-CUSTODIO TO  NCC0101O                   04751014
-                 MOVE W-CTA-ABO-CUSTODIO TO  NC20101O                   04752014
-                 MOVE  'VLE1730'    TO  CAA-COD-ERROR                   04753014
-                 MOVE  -1           TO  NCC0101L                        04754014
-                 PERFORM  3-FINAL                                       04755014
-              END-IF                                                    04756014
-JIPC  * 16.12.02 SE VALIDA QUE CAMBIO SEA SOLO POR UNIDAD VALORES 567   04757014
-              IF W-ENTIDAD = 2003                      AND              04758014
-                 (CAA-CENTRO-CONT NOT = '0567')        AND              04759014
-                 ((NCC0101I NOT = VARC-FILLER (01:20)) OR               04760014
-                  (NC20101I NOT = VARC-FILLER (21:20)))                 04761014
-                 MOVE  'VLE2137'    TO  CAA-COD-ERROR                   04762014
-                 MOVE  -1           TO  NCC0101L                        04763014
-                 PERFORM  3-FINAL                                       04764014
-              END-IF                                                    04765014
-           END-IF                                                       04766014
-      *                                                                 04767014
-      ****** VALIDAMOS N. DE MANCOMUNADOS**********                     04768014
-      *                                                                 04769014
-           IF MAN0101I IS NOT NUMERIC                                   04770014
-              MOVE 'VLE0056'   TO CAA-COD-ERROR                         04771014
-              MOVE -1          TO MAN0101L                              04772014
-              PERFORM 3-FINAL                                           04773014
-           END-IF                                                       04774014
-      *                                                                 04775014
-      *200711038-INI                                                    04776014
-      ****** SOLICIUD APERTURA CTA-REGISTRO *******                     04777014
-      *                                                                 04778014
-           IF REG0101I            = SPACES                              04779014
-              MOVE 'N'    TO REG0101I                                   04780014
-           END-IF                                                       04781014
-           IF REG0101I NOT = 'S' AND 'N'                                04782014
-              MOVE 'VLE0997'   TO CAA-COD-ERROR                         04783014
-              MOVE -1          TO REG0101L                              04784014
-              PERFORM 3-FINAL                                           04785014
+      *    VALIDAMOS QUE SI EL TITULAR ES EMPLEADO, ENTONCES LA        *04493014
+      *    TARIFA DEBE SER 99 (NO SE LE COBRARA COMISIONES)            *04494014
+      ***     10-DIC-2001       JIPC                                 ***04495014
+      *200512055-INI                                                   *04496014
+JIPC  *    IF  W520-IRELPAT = 'E' AND                                   04497014
+  |        IF (W520-IRELPAT = 'E' OR 'D' OR 'F' OR 'J') AND             04498014
+  |   *200512055-FIN                                                   *04499014
+  |           TAF0101I NOT = 99                                         04500014
+  |           MOVE 'VLE2130'   TO CAA-COD-ERROR                         04501014
+  |           MOVE -1          TO TAF0101L                              04502014
+  |           PERFORM 3-FINAL                                           04503014
+JIPC       END-IF                                                       04504014
+      *                                                                *04505014
+      ***                                                            ***04506014
+      *        EL CAMPO ENTIDAD EN ALTAS PUEDE IR A BLANCOS            *04507014
+      *        SE LE ASIGNA 0011 BANCO CONTINENTAL                     *04508014
+      *MODIFICACION 17-07-1999.SE INCLUYE EL OPT-COMM = 'C' PARA QUE   *04509014
+      *LEA DE LA TABLA VLDTXMI.                                        *04510014
+      *    IF OPT-COMM = 'A'                                           *04511014
+      ***                                                            ***04512014
+      *                                                                *04513014
+           IF OPT-COMM = 'A' OR                                         04514014
+             (OPT-COMM = 'C' AND MSB-COMM = ' ')                        04515014
+              IF ENT0101I = SPACES                                      04516014
+JIPC  *(22-3-01) MOVE '0011'         TO VXMI-CODBE (SE CAMBIA A 0069)   04517014
+                 MOVE '0069'         TO VXMI-CODBE                      04518014
+                                        ENT0101-COMM                    04519014
+                                        ENT0101O                        04520014
+              ELSE                                                      04521014
+                 MOVE ENT0101I     TO VXMI-CODBE                        04522014
+                                      ENT0101-COMM                      04523014
+              END-IF                                                    04524014
+      *                                                                 04525014
+              EXEC SQL                                                  04526014
+JPC@1 *            SELECT  *                                            04527014
+                   SELECT VXMI_CODBE                                    04528014
+                        , VXMI_CODCLI                                   04529014
+                        , VXMI_DENOM                                    04530014
+                        , VXMI_NIF                                      04531014
+                        , VXMI_DOMIC                                    04532014
+                        , VXMI_LOCAL                                    04533014
+                        , VXMI_CODPOS                                   04534014
+                        , VXMI_CNAE                                     04535014
+                        , VXMI_SUCVAL                                   04536014
+                        , VXMI_NUMFAC                                   04537014
+                        , VXMI_VALENT                                   04538014
+                        , VXMI_CTAVAL                                   04539014
+                        , VXMI_VALCER                                   04540014
+                        , VXMI_MULPLA                                   04541014
+                        , VXMI_RETEN                                    04542014
+                        , VXMI_IVA                                      04543014
+                        , VXMI_INCLUS                                   04544014
+                        , VXMI_EXCLUS                                   04545014
+                        , VXMI_PROVIS                                   04546014
+                        , VXMI_FLISOP                                   04547014
+                        , VXMI_LISENT                                   04548014
+                        , VXMI_LISPAG                                   04549014
+                        , VXMI_INCORP                                   04550014
+                        , VXMI_CONTRT                                   04551014
+                        , VXMI_CONTRT6                                  04552014
+                        , VXMI_REF9                                     04553014
+                        , VXMI_DELEGHAC                                 04554014
+                        , VXMI_ADMINHAC                                 04555014
+                        , VXMI_PRETELHAC                                04556014
+                        , VXMI_TELEFHAC                                 04557014
+                        , VXMI_APNOMHAC                                 04558014
+                        , VXMI_LUNES                                    04559014
+                        , VXMI_VIERNES                                  04560014
+                        , VXMI_YAPRESEN                                 04561014
+                        , VXMI_IMPRE1                                   04562014
+                        , VXMI_IMPRE2                                   04563014
+                        , VXMI_FILLER                                   04564014
+                        , VXMI_LISCTIMP                                 04565014
+                        , VXMI_CONTCTA                                  04566014
+                        , VXMI_PASS1                                    04567014
+                        , VXMI_PASS2                                    04568014
+                        , VXMI_LISCTA                                   04569014
+                        , VXMI_LISAGTES                                 04570014
+                        , VXMI_LISREDUC                                 04571014
+                        , VXMI_LISFESTI                                 04572014
+                        , VXMI_LISMONED                                 04573014
+                        , VXMI_LISCONTA                                 04574014
+                        , VXMI_LISENT_1                                 04575014
+                        , VXMI_LISCTA_SUC                               04576014
+                        , VXMI_LISVALOR                                 04577014
+                        , VXMI_CONT_REV                                 04578014
+                        , VXMI_VALORACION                               04579014
+                        , VXMI_LIS_EXTRJ                                04580014
+                        , VXMI_FILLER1                                  04581014
+                        , VXMI_APCTAOFI                                 04582014
+                        , VXMI_TIPCUST                                  04583014
+                        , VXMI_MANFIS                                   04584014
+                        , VXMI_OPECUST                                  04585014
+                        , VXMI_OPEBOLSA                                 04586014
+                        , VXMI_AVISOS                                   04587014
+                        , VXMI_CONPANT                                  04588014
+                        , VXMI_COMCUST                                  04589014
+                        , VXMI_IMPALT                                   04590014
+                        , VXMI_CTACARGO                                 04591014
+                        , VXMI_CTAABONO                                 04592014
+                        , VXMI_CONTEN                                   04593014
+                        , VXMI_CONTEV                                   04594014
+                        , VXMI_CONTSN                                   04595014
+                        , VXMI_CONTSV                                   04596014
+                        , VXMI_LIS_RESTOS                               04597014
+                        , VXMI_DIAS_LIMIT                               04598014
+                        , VXMI_LIS_C_EXEN                               04599014
+                        , VXMI_LIS_GJUD_BLO                             04600014
+                        , VXMI_FEALTREG                                 04601014
+                        , VXMI_FEULMOD                                  04602014
+                        , VXMI_HORULMOD                                 04603014
+                        , VXMI_NUMTER                                   04604014
+                        , VXMI_USUARIO                                  04605014
+                        , VXMI_FILLER2                                  04606014
+JPC@1 *            INTO :DCLVLDTXMI                                     04607014
+                   INTO  :VXMI-CODBE                                    04608014
+                      ,  :VXMI-CODCLI                                   04609014
+                      ,  :VXMI-DENOM                                    04610014
+                      ,  :VXMI-NIF                                      04611014
+                      ,  :VXMI-DOMIC                                    04612014
+                      ,  :VXMI-LOCAL                                    04613014
+                      ,  :VXMI-CODPOS                                   04614014
+                      ,  :VXMI-CNAE                                     04615014
+                      ,  :VXMI-SUCVAL                                   04616014
+                      ,  :VXMI-NUMFAC                                   04617014
+                      ,  :VXMI-VALENT                                   04618014
+                      ,  :VXMI-CTAVAL                                   04619014
+                      ,  :VXMI-VALCER                                   04620014
+                      ,  :VXMI-MULPLA                                   04621014
+                      ,  :VXMI-RETEN                                    04622014
+                      ,  :VXMI-IVA                                      04623014
+                      ,  :VXMI-INCLUS                                   04624014
+                      ,  :VXMI-EXCLUS                                   04625014
+                      ,  :VXMI-PROVIS                                   04626014
+                      ,  :VXMI-FLISOP                                   04627014
+                      ,  :VXMI-LISENT                                   04628014
+                      ,  :VXMI-LISPAG                                   04629014
+                      ,  :VXMI-INCORP                                   04630014
+                      ,  :VXMI-CONTRT                                   04631014
+                      ,  :VXMI-CONTRT6                                  04632014
+                      ,  :VXMI-REF9                                     04633014
+                      ,  :VXMI-DELEGHAC                                 04634014
+                      ,  :VXMI-ADMINHAC                                 04635014
+                      ,  :VXMI-PRETELHAC                                04636014
+                      ,  :VXMI-TELEFHAC                                 04637014
+                      ,  :VXMI-APNOMHAC                                 04638014
+                      ,  :VXMI-LUNES                                    04639014
+                      ,  :VXMI-VIERNES                                  04640014
+                      ,  :VXMI-YAPRESEN                                 04641014
+                      ,  :VXMI-IMPRE1                                   04642014
+                      ,  :VXMI-IMPRE2                                   04643014
+                      ,  :VXMI-FILLER                                   04644014
+                      ,  :VXMI-LISCTIMP                                 04645014
+                      ,  :VXMI-CONTCTA                                  04646014
+                      ,  :VXMI-PASS1                                    04647014
+                      ,  :VXMI-PASS2                                    04648014
+                      ,  :VXMI-LISCTA                                   04649014
+                      ,  :VXMI-LISAGTES                                 04650014
+                      ,  :VXMI-LISREDUC                                 04651014
+                      ,  :VXMI-LISFESTI                                 04652014
+                      ,  :VXMI-LISMONED                                 04653014
+                      ,  :VXMI-LISCONTA                                 04654014
+                      ,  :VXMI-LISENT-1                                 04655014
+                      ,  :VXMI-LISCTA-SUC                               04656014
+                      ,  :VXMI-LISVALOR                                 04657014
+                      ,  :VXMI-CONT-REV                                 04658014
+                      ,  :VXMI-VALORACION                               04659014
+                      ,  :VXMI-LIS-EXTRJ                                04660014
+                      ,  :VXMI-FILLER1                                  04661014
+                      ,  :VXMI-APCTAOFI                                 04662014
+                      ,  :VXMI-TIPCUST                                  04663014
+                      ,  :VXMI-MANFIS                                   04664014
+                      ,  :VXMI-OPECUST                                  04665014
+                      ,  :VXMI-OPEBOLSA                                 04666014
+                      ,  :VXMI-AVISOS                                   04667014
+                      ,  :VXMI-CONPANT                                  04668014
+                      ,  :VXMI-COMCUST                                  04669014
+                      ,  :VXMI-IMPALT                                   04670014
+                      ,  :VXMI-CTACARGO                                 04671014
+                      ,  :VXMI-CTAABONO                                 04672014
+                      ,  :VXMI-CONTEN                                   04673014
+                      ,  :VXMI-CONTEV                                   04674014
+                      ,  :VXMI-CONTSN                                   04675014
+                      ,  :VXMI-CONTSV                                   04676014
+                      ,  :VXMI-LIS-RESTOS                               04677014
+                      ,  :VXMI-DIAS-LIMIT                               04678014
+                      ,  :VXMI-LIS-C-EXEN                               04679014
+                      ,  :VXMI-LIS-GJUD-BLO                             04680014
+                      ,  :VXMI-FEALTREG                                 04681014
+                      ,  :VXMI-FEULMOD                                  04682014
+                      ,  :VXMI-HORULMOD                                 04683014
+                      ,  :VXMI-NUMTER                                   04684014
+                      ,  :VXMI-USUARIO                                  04685014
+                      ,  :VXMI-FILLER2                                  04686014
+                   FROM  VLDTXMI                                        04687014
+                   WHERE  VXMI_CODBE  = :VXMI-CODBE                     04688014
+              END-EXEC                                                  04689014
+                                                                        04690014
+              MOVE SQLCODE TO SQLCODE-AUX                               04691014
+                                                                        04692014
+              EVALUATE TRUE                                             04693014
+                  WHEN DB2-OK                                           04694014
+                       MOVE VXMI-DENOM       TO NEN0101O                04695014
+                  WHEN DB2-NOTFND                                       04696014
+                       MOVE  'VLE1667'   TO  CAA-COD-ERROR              04697014
+                       MOVE  -1          TO  ENT0101L                   04698014
+                       PERFORM  3-FINAL                                 04699014
+                  WHEN OTHER                                            04700014
+                       MOVE 'SELECT'      TO  ABC-REFERENCIA            04701014
+                       MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR          04702014
+                       PERFORM 999-ABEND-DB2                            04703014
+              END-EVALUATE                                              04704014
+      *                                                                 04705014
+              INITIALIZE                    W-VLWCLOG0                  04706014
+                                            LOGVLDTXMI                  04707014
+              MOVE 'VLDTXMI'             TO VL7LOG-TABLA                04708014
+              MOVE 'SELECT'              TO VL7LOG-OPERACION            04709014
+              MOVE LENGTH OF DCLVLDTXMI  TO VL7LOG-REGISTRO-LEN         04710014
+              MOVE DCLVLDTXMI            TO LOGVLDTXMI                  04711014
+              MOVE LOGVLDTXMI            TO VL7LOG-REGISTRO-TEXT        04712014
+              PERFORM LLAMAR-VL7CRLOG                                   04713014
+                 THRU LLAMAR-VL7CRLOG-FIN                               04714014
+                                                                        04715014
+              IF VXMI-OPEBOLSA = 'S'                                    04716014
+                 MOVE 'SI'               TO SW-OPERA-BOLSA              04717014
+              END-IF                                                    04718014
+              IF VXMI-COMCUST = 'S'                                     04719014
+                 MOVE 'SI'               TO SW-CUSTODIA-AL-CLIENTE      04720014
+                 MOVE VXMI-CODCLI        TO W-CLIENTE-CUSTODIO-N        04721014
+                 IF W-CLIENTE-CUSTODIO = TIT0101I                       04722014
+                    MOVE 'SI'            TO SW-ES-CTAVAL-CUS            04723014
+                    IF VXMI-CTAVAL NOT = 0                              04724014
+                       MOVE 'SI'         TO SW-YA-CTAVAL-CUS            04725014
+                    END-IF                                              04726014
+                 END-IF                                                 04727014
+                 MOVE VXMI-CTACARGO      TO W-CTA-CAR-JUR               04728014
+                 MOVE VXMI-CTAABONO      TO W-CTA-ABO-JUR               04729014
+              ELSE                                                      04730014
+                 MOVE 'NO'               TO SW-CUSTODIA-AL-CLIENTE      04731014
+                 MOVE VXMI-CODCLI        TO W-CLIENTE-CUSTODIO-N        04732014
+                 IF W-CLIENTE-CUSTODIO = TIT0101I                       04733014
+                    MOVE 'SI'            TO SW-ES-CTAVAL-CUS            04734014
+                    IF VXMI-CTAVAL NOT = 0                              04735014
+                       MOVE 'SI'         TO SW-YA-CTAVAL-CUS            04736014
+                    END-IF                                              04737014
+                 END-IF                                                 04738014
+                 IF VXMI-CTAVAL = ZEROES AND NOT ES-CTAVAL-CUS          04739014
+                    MOVE  'VLE1731'      TO  CAA-COD-ERROR              04740014
+                    MOVE  -1             TO  CTA0101L                   04741014
+                    PERFORM  3-FINAL                                    04742014
+                 ELSE                                                   04743014
+                    IF NOT ES-CTAVAL-CUS                                04744014
+                       PERFORM CTAVAL-CUSTODIO                          04745014
+                          THRU CTAVAL-CUSTODIO-FIN                      04746014
+                    END-IF                                              04747014
+                 END-IF                                                 04748014
+                 MOVE VXMI-CTACARGO      TO W-CTA-CAR-CUSTODIO NCC0101O 04749014
+                 PERFORM OBTENER-MONEDA1                                04750014
+                    THRU OBTENER-MONEDA1-FIN                            04751014
+                 MOVE VXMI-CTAABONO      TO W-CTA-ABO-CUSTODIO NC20101O 04752014
+                 PERFORM OBTENER-MONEDA2                                04753014
+                    THRU OBTENER-MONEDA2-FIN                            04754014
+              END-IF                                                    04755014
+      *                                                                 04756014
+              MOVE VXMI-TIPCUST          TO WXMI-TIPCUST                04757014
+              MOVE VXMI-IMPALT           TO WXMI-IMPALT                 04758014
+           END-IF                                                       04759014
+                                                                        04760014
+           IF MSB-COMM = 'M'                                            04761014
+              MOVE ENT0101I             TO W-ENTIDAD                    04762014
+              IF W-ENTIDAD NOT = VARC-CENTAD                            04763014
+                 MOVE  'VLE1677'   TO  CAA-COD-ERROR                    04764014
+                 MOVE  -1          TO  ENT0101L                         04765014
+                 PERFORM  3-FINAL                                       04766014
+              END-IF                                                    04767014
+              IF NOT CUSTODIA-AL-CLIENTE AND                            04768014
+                (W-CTA-CAR-CUSTODIO NOT = NCC0101I OR                   04769014
+                 W-CTA-ABO-CUSTODIO NOT = NC20101I)                     04770014
+                 MOVE W-CTA-CAR-CUSTODIO TO  NCC0101O                   04771014
+                 MOVE W-CTA-ABO-CUSTODIO TO  NC20101O                   04772014
+                 MOVE  'VLE1730'    TO  CAA-COD-ERROR                   04773014
+                 MOVE  -1           TO  NCC0101L                        04774014
+                 PERFORM  3-FINAL                                       04775014
+              END-IF                                                    04776014
+JIPC  * 16.12.02 SE VALIDA QUE CAMBIO SEA SOLO POR UNIDAD VALORES 567   04777014
+              IF W-ENTIDAD = 2003                      AND              04778014
+                 (CAA-CENTRO-CONT NOT = '0567')        AND              04779014
+                 ((NCC0101I NOT = VARC-FILLER (01:20)) OR               04780014
+                  (NC20101I NOT = VARC-FILLER (21:20)))                 04781014
+                 MOVE  'VLE2137'    TO  CAA-COD-ERROR                   04782014
+                 MOVE  -1           TO  NCC0101L                        04783014
+                 PERFORM  3-FINAL                                       04784014
+              END-IF                                                    04785014
            END-IF                                                       04786014
-           IF REG0101I            = 'S' AND                             04787014
-              CAA-CENTRO-CONT NOT = '0542'                              04788014
-              MOVE  -1                    TO REG0101L                   04789014
-              MOVE 'VLE0955'              TO CAA-COD-ERROR              04790014
-              PERFORM 3-FINAL                                           04791014
-           END-IF                                                       04792014
-           IF (REG0101I = 'S') AND                                      04793014
-              (MDA0101I NOT = 'PEN' AND 'USD')                          04794014
-              MOVE  -1                    TO REG0101L                   04795014
-              MOVE 'VLE2169'              TO CAA-COD-ERROR              04796014
-              MOVE 'CUENTA REGISTRO SOLO' TO CAA-VAR1-ERROR             04797014
-              MOVE 'PARA -PEN- ó -USD-  ' TO CAA-VAR2-ERROR             04798014
-              PERFORM 3-FINAL                                           04799014
-           END-IF                                                       04800014
-      *200711038-FIN                                                    04801014
-      *                                                                 04802014
-      * BUSCAR TODAS LAS CTA. RELACIONADAS CON EL CLIENTE(PE2C8M41)     04803014
-      *                                                                 04804014
-           PERFORM BUSCAR-CTASCLI                                       04805014
-              THRU BUSCAR-CTASCLI-FIN                                   04806014
-                                                                        04807014
-      * TARIFA 51 SOLO VALIDO PARA LA CENTRAL DE VALORES                04808014
-      *                                                                 04809014
-      *    IF OPT-COMM = 'A'                                            04810014
-      *       IF TAF0101I = '51' AND                                    04811014
-      *          CAA-CENTRO-CONT NOT = '0567'                           04812014
-      *          MOVE -1          TO TAF0101L                           04813014
-      *          MOVE 'VLE2097'   TO CAA-COD-ERROR                      04814014
-      *          PERFORM 3-FINAL                                        04815014
-      *       END-IF                                                    04816014
-      *    END-IF                                                       04817014
-      *   A PETICION DEL USUARIO Y METODO EL 17-04-2001 SE DEJA LIBRE   04818014
-      *** PARA QUE LAS OFICINAS HABRAN CTAS CON CTA GLOBAL  ** JIPC **  04819014
-                                                                        04820014
-      **                                                                04821014
-      * EN LA OPCION DE MODIFICACION, CUANDO TARIFA ES 51 NO DEBE IR    04822014
-      * EN BLANCO LA CUENTA (CUENTAS NO MIGRADAS )                      04823014
-      **                                            27-10-2000 JIPC     04824014
-           IF MSB-COMM = 'M'                                            04825014
-              IF NCC0101I = SPACES AND                                  04826014
-                 TAF0101I = '51'   AND                                  04827014
-                 OPERA-BOLSA                                            04828014
-                 MOVE -1          TO NCC0101L                           04829014
-                 MOVE 'VLE2096'   TO CAA-COD-ERROR                      04830014
-                 PERFORM 3-FINAL                                        04831014
-              END-IF                                                    04832014
-           END-IF                                                       04833014
-      *                                                                 04834014
-      * BUSCAMOS LA CUENTA DE CARGO/ABONO POR DEFECTO SI CORRESPONDE    04835014
-      *                                                                 04836014
-      * SE DEJA LIBRE PARA LAS OFICINAS PUEDAN ABRI CTAS CON TARIFA     04837014
-      * 51 SIEMPRE QUE EL CLIENTE NO TENGA CUENTA CON EL BCO. 17-04-200104838014
-      *                                                                 04839014
-      *** AL NO TECLEAR LA CTA. RECUPERAMOS LA PRIMERA VALIDA DE LAS    04840014
-      *** CTAS RELACIONADAS DEL CLIENTE                                 04841014
-           IF NCC0101I = SPACES AND                                     04842014
-      *200711038-INI                                                    04843014
-              REG0101I = 'N'                                            04844014
-      *200711038-FIN                                                    04845014
-              MOVE 1                TO SW-VALCTA                        04846014
-              PERFORM BUSCAR-CTAS                                       04847014
-                 THRU BUSCAR-CTAS-FIN                                   04848014
-              IF NOT VALIDA-CAR                                         04849014
-                 IF (TAF0101I NOT = '51') OR                            04850014
-                    (NOT OPERA-BOLSA)                                   04851014
-                    MOVE -1          TO NCC0101L                        04852014
-                    MOVE SPACES      TO NCC0101I                        04853014
-                    MOVE SPACES      TO MON0101I                        04854014
-                    MOVE 'VLE1516'   TO CAA-COD-ERROR                   04855014
-                    PERFORM 3-FINAL                                     04856014
-                 ELSE                                                   04857014
-                    MOVE W-CTA-CAR-JUR TO NCC0101I                      04858014
-                    PERFORM OBTENER-MONJUR1                             04859014
-                       THRU OBTENER-MONJUR1-FIN                         04860014
-                 END-IF                                                 04861014
-              ELSE                                                      04862014
-                 IF TAF0101I = '51' AND                                 04863014
-                    OPERA-BOLSA                                         04864014
-                    MOVE -1          TO NCC0101L                        04865014
-                    MOVE 'VLE2097'   TO CAA-COD-ERROR                   04866014
-                    PERFORM 3-FINAL                                     04867014
-                 END-IF                                                 04868014
-              END-IF                                                    04869014
-           ELSE                                                         04870014
-              IF CUSTODIA-AL-CLIENTE                                    04871014
-      ***200310189-INI VALIDAMOS SI ES CUENTA DE CONTROL                04872014
-                 IF NCC0101I (11:02) = '16'                             04873014
-                    PERFORM VALIDAR-CTA-CONTROL                         04874014
-                       THRU VALIDAR-CTA-CONTROL-FIN                     04875014
-                 ELSE                                                   04876014
-      *200509171-INI                                                    04877014
-      *200711038-INI                                                    04878014
-      *             MOVE 99           TO         VXBO-CLABOL            04879014
-      *             PERFORM ACCESO-VLDTXBO                              04880014
-      *                THRU ACCESO-VLDTXBO-FIN                          04881014
-      *             IF ((NCC0101I (01:08) = VXBO-CTAECOS (01:08)  AND   04882014
-      *                  NCC0101I (11:10) = VXBO-CTAECOS (11:10))       04883014
-      *             OR  (NCC0101I (01:08) = VXBO-CTAECOD (01:08)  AND   04884014
-      *                  NCC0101I (11:10) = VXBO-CTAECOD (11:10)))      04885014
-      *            AND ((NC20101I (01:08) = VXBO-CTAECOS (01:08)  AND   04886014
-      *                  NC20101I (11:10) = VXBO-CTAECOS (11:10))       04887014
-      *             OR  (NC20101I (01:08) = VXBO-CTAECOD (01:08)  AND   04888014
-      *                  NC20101I (11:10) = VXBO-CTAECOD (11:10)))      04889014
-                    IF REG0101I = 'S'                                   04890014
-      *200711038-FIN                                                    04891014
-                       MOVE 'SI'      TO         SW-CTA-ESPECIAL        04892014
-      *200509171-FIN                                                    04893014
-                    ELSE                                                04894014
-      ***        VALIDAMOS QUE LA CTA. TECLEADA PERTENEZCA AL CLIENTE   04895014
-                       PERFORM VALIDAR-CTA-CAR                          04896014
-                          THRU VALIDAR-CTA-CAR-FIN                      04897014
-                    END-IF                                              04898014
-9-9-->           END-IF                                                 04899014
--04JP ***200310189-FIN                                                  04900014
-              END-IF                                                    04901014
-           END-IF.                                                      04902014
-      *                                                                 04903014
-      * SE DEJA LIBRE PARA LAS OFICINAS PUEDAN ABRI CTAS CON TARIFA     04904014
-      * 51 SIEMPRE QUE EL CLIENTE NO TENGA CUENTA CON EL BCO. 17-04-200104905014
-      *                                                                 04906014
-      **                                                                04907014
-      * EN LA OPCION DE MODIFICACION, CUANDO TARIFA ES 51 NO DEBE IR    04908014
-      * EN BLANCO LA CUENTA (CUENTAS NO MIGRADAS )                      04909014
-      **                                            27-10-2000 JIPC     04910014
-           IF MSB-COMM = 'M'                                            04911014
-              IF NC20101I = SPACES AND                                  04912014
-                 TAF0101I = '51'   AND                                  04913014
-                 OPERA-BOLSA                                            04914014
-                 MOVE -1          TO NC20101L                           04915014
-                 MOVE 'VLE2096'   TO CAA-COD-ERROR                      04916014
-                 PERFORM 3-FINAL                                        04917014
-              END-IF                                                    04918014
-           END-IF                                                       04919014
-      *                                                                 04920014
-           IF NC20101I = SPACES AND                                     04921014
-      *200711038-INI                                                    04922014
-              REG0101I = 'N'                                            04923014
-      *200711038-FIN                                                    04924014
-              MOVE 2                TO SW-VALCTA                        04925014
-              PERFORM BUSCAR-CTAS                                       04926014
-                 THRU BUSCAR-CTAS-FIN                                   04927014
-              IF NOT VALIDA-ABO                                         04928014
-17-04>           IF (TAF0101I NOT = '51') OR                            04929014
-     >              (NOT OPERA-BOLSA)                                   04930014
-                    MOVE -1          TO NC20101L                        04931014
-                    MOVE SPACES      TO NC20101I                        04932014
-                    MOVE SPACES      TO MO20101I                        04933014
-                    MOVE 'VLE1516'   TO CAA-COD-ERROR                   04934014
-                    PERFORM 3-FINAL                                     04935014
-                 ELSE                                                   04936014
-                    MOVE W-CTA-ABO-JUR TO NC20101I                      04937014
-                    PERFORM OBTENER-MONJUR2                             04938014
-                       THRU OBTENER-MONJUR2-FIN                         04939014
-                 END-IF                                                 04940014
-17-07>        ELSE                                                      04941014
-     >           IF TAF0101I = '51' AND                                 04942014
-     >              OPERA-BOLSA                                         04943014
-     >              MOVE -1          TO NC20101L                        04944014
-     >              MOVE 'VLE2097'   TO CAA-COD-ERROR                   04945014
-     >              PERFORM 3-FINAL                                     04946014
-     >           END-IF                                                 04947014
-              END-IF                                                    04948014
-           ELSE                                                         04949014
-              IF CUSTODIA-AL-CLIENTE                                    04950014
-      ***200310189-INI VALIDAMOS SI ES CUENTA DE CONTROL                04951014
-                 IF NCC0101I (11:02) = '16'                             04952014
-                    CONTINUE                                            04953014
-                 ELSE                                                   04954014
-      ***200310189-FIN                                                  04955014
-      *200509171-INI                                                    04956014
-      *200711038-INI                                                    04957014
-      *             MOVE 99           TO         VXBO-CLABOL            04958014
-      *             PERFORM ACCESO-VLDTXBO                              04959014
-      *                THRU ACCESO-VLDTXBO-FIN                          04960014
-      *             IF ((NCC0101I (01:08) = VXBO-CTAECOS (01:08)  AND   04961014
-      *                  NCC0101I (11:10) = VXBO-CTAECOS (11:10))       04962014
-      *             OR  (NCC0101I (01:08) = VXBO-CTAECOD (01:08)  AND   04963014
-      *                  NCC0101I (11:10) = VXBO-CTAECOD (11:10)))      04964014
-      *            AND ((NC20101I (01:08) = VXBO-CTAECOS (01:08)  AND   04965014
-      *                  NC20101I (11:10) = VXBO-CTAECOS (11:10))       04966014
-      *             OR  (NC20101I (01:08) = VXBO-CTAECOD (01:08)  AND   04967014
-      *                  NC20101I (11:10) = VXBO-CTAECOD (11:10)))      04968014
-                    IF REG0101I = 'S'                                   04969014
-      *200711038-FIN                                                    04970014
-                         MOVE 'SI'    TO         SW-CTA-ESPECIAL        04971014
-      *200509171-FIN                                                    04972014
-                    ELSE                                                04973014
-      *** VALIDAMOS QUE LA CTA. TECLEADA PERTENEZCA AL CLIENTE          04974014
-                       PERFORM VALIDAR-CTA-ABO                          04975014
-                          THRU VALIDAR-CTA-ABO-FIN                      04976014
-                    END-IF                                              04977014
-                 END-IF                                                 04978014
-              END-IF                                                    04979014
-           END-IF                                                       04980014
-      *                                                                 04981014
-      * COMPROBAMOS QUE NO HAYAN MODIFICADO LAS CTA. CARGO/ABONO SI     04982014
-      * TIENE SALDO O ALGUNA CONTABILIZACION PDTE.                      04983014
-      *                                                                 04984014
-           IF MSB-COMM = 'M'                                            04985014
-              PERFORM VAL-MOD-CTAS                                      04986014
-                 THRU VAL-MOD-CTAS-FIN                                  04987014
-           END-IF                                                       04988014
-      *                                                                 04989014
-      * VALIDAMOS EL RESTO DE CAMPOS                                    04990014
-      *                                                                 04991014
-      *                                                                 04992014
-      * VALIDAMOS LA SUCURSAL DE LA CTA. VALORES                        04993014
-      *                                                                 04994014
-           IF MSB-COMM = 'M'                                            04995014
-      *200808196-INI                                                    04996014
-              IF CAA-CENTRO-CONT = '0567'                               04997014
-                 IF (VARC-FILLER(11:02) = '91') OR                      04998014
-                    (VARC-FILLER(31:02) = '91') OR                      04999014
-                    (NCC0101I   (11:02) = '91') OR                      05000014
-                    (NC20101I   (11:02) = '91')                         05001014
-                     MOVE  -1                    TO NCC0101L            05002014
-                     MOVE 'VLE2169'              TO CAA-COD-ERROR       05003014
-                     MOVE 'CTA-ECONOMICA VALIDA' TO CAA-VAR1-ERROR      05004014
-                     MOVE 'PARA CONTINENTAL SAB' TO CAA-VAR2-ERROR      05005014
-                     PERFORM 3-FINAL                                    05006014
-                 END-IF                                                 05007014
-              END-IF                                                    05008014
-      *200808196-FIN                                                    05009014
-              IF (SUC0101I NOT = SUC0101-COMM) AND                      05010014
-                 (TAF0101I NOT = '51')                                  05011014
-                 IF TAF0101I   = '99' AND                               05012014
-                    CAA-CENTRO-CONT = '0567'                            05013014
-                    CONTINUE                                            05014014
-                 ELSE                                                   05015014
+      *                                                                 04787014
+      ****** VALIDAMOS N. DE MANCOMUNADOS**********                     04788014
+      *                                                                 04789014
+           IF MAN0101I IS NOT NUMERIC                                   04790014
+              MOVE 'VLE0056'   TO CAA-COD-ERROR                         04791014
+              MOVE -1          TO MAN0101L                              04792014
+              PERFORM 3-FINAL                                           04793014
+           END-IF                                                       04794014
+      *                                                                 04795014
+      *200711038-INI                                                    04796014
+      ****** SOLICIUD APERTURA CTA-REGISTRO *******                     04797014
+      *                                                                 04798014
+           IF REG0101I            = SPACES                              04799014
+              MOVE 'N'    TO REG0101I                                   04800014
+           END-IF                                                       04801014
+           IF REG0101I NOT = 'S' AND 'N'                                04802014
+              MOVE 'VLE0997'   TO CAA-COD-ERROR                         04803014
+              MOVE -1          TO REG0101L                              04804014
+              PERFORM 3-FINAL                                           04805014
+           END-IF                                                       04806014
+           IF REG0101I            = 'S' AND                             04807014
+              CAA-CENTRO-CONT NOT = '0542'                              04808014
+              MOVE  -1                    TO REG0101L                   04809014
+              MOVE 'VLE0955'              TO CAA-COD-ERROR              04810014
+              PERFORM 3-FINAL                                           04811014
+           END-IF                                                       04812014
+           IF (REG0101I = 'S') AND                                      04813014
+              (MDA0101I NOT = 'PEN' AND 'USD')                          04814014
+              MOVE  -1                    TO REG0101L                   04815014
+              MOVE 'VLE2169'              TO CAA-COD-ERROR              04816014
+              MOVE 'CUENTA REGISTRO SOLO' TO CAA-VAR1-ERROR             04817014
+              MOVE 'PARA -PEN- ó -USD-  ' TO CAA-VAR2-ERROR             04818014
+              PERFORM 3-FINAL                                           04819014
+           END-IF                                                       04820014
+      *200711038-FIN                                                    04821014
+      *                                                                 04822014
+      * BUSCAR TODAS LAS CTA. RELACIONADAS CON EL CLIENTE(PE2C8M41)     04823014
+      *                                                                 04824014
+           PERFORM BUSCAR-CTASCLI                                       04825014
+              THRU BUSCAR-CTASCLI-FIN                                   04826014
+                                                                        04827014
+      * TARIFA 51 SOLO VALIDO PARA LA CENTRAL DE VALORES                04828014
+      *                                                                 04829014
+      *    IF OPT-COMM = 'A'                                            04830014
+      *       IF TAF0101I = '51' AND                                    04831014
+      *          CAA-CENTRO-CONT NOT = '0567'                           04832014
+      *          MOVE -1          TO TAF0101L                           04833014
+      *          MOVE 'VLE2097'   TO CAA-COD-ERROR                      04834014
+      *          PERFORM 3-FINAL                                        04835014
+      *       END-IF                                                    04836014
+      *    END-IF                                                       04837014
+      *   A PETICION DEL USUARIO Y METODO EL 17-04-2001 SE DEJA LIBRE   04838014
+      *** PARA QUE LAS OFICINAS HABRAN CTAS CON CTA GLOBAL  ** JIPC **  04839014
+                                                                        04840014
+      **                                                                04841014
+      * EN LA OPCION DE MODIFICACION, CUANDO TARIFA ES 51 NO DEBE IR    04842014
+      * EN BLANCO LA CUENTA (CUENTAS NO MIGRADAS )                      04843014
+      **                                            27-10-2000 JIPC     04844014
+           IF MSB-COMM = 'M'                                            04845014
+              IF NCC0101I = SPACES AND                                  04846014
+                 TAF0101I = '51'   AND                                  04847014
+                 OPERA-BOLSA                                            04848014
+                 MOVE -1          TO NCC0101L                           04849014
+                 MOVE 'VLE2096'   TO CAA-COD-ERROR                      04850014
+                 PERFORM 3-FINAL                                        04851014
+              END-IF                                                    04852014
+           END-IF                                                       04853014
+      *                                                                 04854014
+      * BUSCAMOS LA CUENTA DE CARGO/ABONO POR DEFECTO SI CORRESPONDE    04855014
+      *                                                                 04856014
+      * SE DEJA LIBRE PARA LAS OFICINAS PUEDAN ABRI CTAS CON TARIFA     04857014
+      * 51 SIEMPRE QUE EL CLIENTE NO TENGA CUENTA CON EL BCO. 17-04-200104858014
+      *                                                                 04859014
+      *** AL NO TECLEAR LA CTA. RECUPERAMOS LA PRIMERA VALIDA DE LAS    04860014
+      *** CTAS RELACIONADAS DEL CLIENTE                                 04861014
+           IF NCC0101I = SPACES AND                                     04862014
+      *200711038-INI                                                    04863014
+              REG0101I = 'N'                                            04864014
+      *200711038-FIN                                                    04865014
+              MOVE 1                TO SW-VALCTA                        04866014
+              PERFORM BUSCAR-CTAS                                       04867014
+                 THRU BUSCAR-CTAS-FIN                                   04868014
+              IF NOT VALIDA-CAR                                         04869014
+                 IF (TAF0101I NOT = '51') OR                            04870014
+                    (NOT OPERA-BOLSA)                                   04871014
+                    MOVE -1          TO NCC0101L                        04872014
+                    MOVE SPACES      TO NCC0101I                        04873014
+                    MOVE SPACES      TO MON0101I                        04874014
+                    MOVE 'VLE1516'   TO CAA-COD-ERROR                   04875014
+                    PERFORM 3-FINAL                                     04876014
+                 ELSE                                                   04877014
+                    MOVE W-CTA-CAR-JUR TO NCC0101I                      04878014
+                    PERFORM OBTENER-MONJUR1                             04879014
+                       THRU OBTENER-MONJUR1-FIN                         04880014
+                 END-IF                                                 04881014
+              ELSE                                                      04882014
+                 IF TAF0101I = '51' AND                                 04883014
+                    OPERA-BOLSA                                         04884014
+                    MOVE -1          TO NCC0101L                        04885014
+                    MOVE 'VLE2097'   TO CAA-COD-ERROR                   04886014
+                    PERFORM 3-FINAL                                     04887014
+                 END-IF                                                 04888014
+              END-IF                                                    04889014
+           ELSE                                                         04890014
+              IF CUSTODIA-AL-CLIENTE                                    04891014
+      ***200310189-INI VALIDAMOS SI ES CUENTA DE CONTROL                04892014
+                 IF NCC0101I (11:02) = '16'                             04893014
+                    PERFORM VALIDAR-CTA-CONTROL                         04894014
+                       THRU VALIDAR-CTA-CONTROL-FIN                     04895014
+                 ELSE                                                   04896014
+      *200509171-INI                                                    04897014
+      *200711038-INI                                                    04898014
+      *             MOVE 99           TO         VXBO-CLABOL            04899014
+      *             PERFORM ACCESO-VLDTXBO                              04900014
+      *                THRU ACCESO-VLDTXBO-FIN                          04901014
+      *             IF ((NCC0101I (01:08) = VXBO-CTAECOS (01:08)  AND   04902014
+      *                  NCC0101I (11:10) = VXBO-CTAECOS (11:10))       04903014
+      *             OR  (NCC0101I (01:08) = VXBO-CTAECOD (01:08)  AND   04904014
+      *                  NCC0101I (11:10) = VXBO-CTAECOD (11:10)))      04905014
+      *            AND ((NC20101I (01:08) = VXBO-CTAECOS (01:08)  AND   04906014
+      *                  NC20101I (11:10) = VXBO-CTAECOS (11:10))       04907014
+      *             OR  (NC20101I (01:08) = VXBO-CTAECOD (01:08)  AND   04908014
+      *                  NC20101I (11:10) = VXBO-CTAECOD (11:10)))      04909014
+                    IF REG0101I = 'S'                                   04910014
+      *200711038-FIN                                                    04911014
+                       MOVE 'SI'      TO         SW-CTA-ESPECIAL        04912014
+      *200509171-FIN                                                    04913014
+                    ELSE                                                04914014
+      ***        VALIDAMOS QUE LA CTA. TECLEADA PERTENEZCA AL CLIENTE   04915014
+                       PERFORM VALIDAR-CTA-CAR                          04916014
+                          THRU VALIDAR-CTA-CAR-FIN                      04917014
+                    END-IF                                              04918014
+9-9-->           END-IF                                                 04919014
+-04JP ***200310189-FIN                                                  04920014
+              END-IF                                                    04921014
+           END-IF.                                                      04922014
+      *                                                                 04923014
+      * SE DEJA LIBRE PARA LAS OFICINAS PUEDAN ABRI CTAS CON TARIFA     04924014
+      * 51 SIEMPRE QUE EL CLIENTE NO TENGA CUENTA CON EL BCO. 17-04-200104925014
+      *                                                                 04926014
+      **                                                                04927014
+      * EN LA OPCION DE MODIFICACION, CUANDO TARIFA ES 51 NO DEBE IR    04928014
+      * EN BLANCO LA CUENTA (CUENTAS NO MIGRADAS )                      04929014
+      **                                            27-10-2000 JIPC     04930014
+           IF MSB-COMM = 'M'                                            04931014
+              IF NC20101I = SPACES AND                                  04932014
+                 TAF0101I = '51'   AND                                  04933014
+                 OPERA-BOLSA                                            04934014
+                 MOVE -1          TO NC20101L                           04935014
+                 MOVE 'VLE2096'   TO CAA-COD-ERROR                      04936014
+                 PERFORM 3-FINAL                                        04937014
+              END-IF                                                    04938014
+           END-IF                                                       04939014
+      *                                                                 04940014
+           IF NC20101I = SPACES AND                                     04941014
+      *200711038-INI                                                    04942014
+              REG0101I = 'N'                                            04943014
+      *200711038-FIN                                                    04944014
+              MOVE 2                TO SW-VALCTA                        04945014
+              PERFORM BUSCAR-CTAS                                       04946014
+                 THRU BUSCAR-CTAS-FIN                                   04947014
+              IF NOT VALIDA-ABO                                         04948014
+17-04>           IF (TAF0101I NOT = '51') OR                            04949014
+     >              (NOT OPERA-BOLSA)                                   04950014
+                    MOVE -1          TO NC20101L                        04951014
+                    MOVE SPACES      TO NC20101I                        04952014
+                    MOVE SPACES      TO MO20101I                        04953014
+                    MOVE 'VLE1516'   TO CAA-COD-ERROR                   04954014
+                    PERFORM 3-FINAL                                     04955014
+                 ELSE                                                   04956014
+                    MOVE W-CTA-ABO-JUR TO NC20101I                      04957014
+                    PERFORM OBTENER-MONJUR2                             04958014
+                       THRU OBTENER-MONJUR2-FIN                         04959014
+                 END-IF                                                 04960014
+17-07>        ELSE                                                      04961014
+     >           IF TAF0101I = '51' AND                                 04962014
+     >              OPERA-BOLSA                                         04963014
+     >              MOVE -1          TO NC20101L                        04964014
+     >              MOVE 'VLE2097'   TO CAA-COD-ERROR                   04965014
+     >              PERFORM 3-FINAL                                     04966014
+     >           END-IF                                                 04967014
+              END-IF                                                    04968014
+           ELSE                                                         04969014
+              IF CUSTODIA-AL-CLIENTE                                    04970014
+      ***200310189-INI VALIDAMOS SI ES CUENTA DE CONTROL                04971014
+                 IF NCC0101I (11:02) = '16'                             04972014
+                    CONTINUE                                            04973014
+                 ELSE                                                   04974014
+      ***200310189-FIN                                                  04975014
+      *200509171-INI                                                    04976014
+      *200711038-INI                                                    04977014
+      *             MOVE 99           TO         VXBO-CLABOL            04978014
+      *             PERFORM ACCESO-VLDTXBO                              04979014
+      *                THRU ACCESO-VLDTXBO-FIN                          04980014
+      *             IF ((NCC0101I (01:08) = VXBO-CTAECOS (01:08)  AND   04981014
+      *                  NCC0101I (11:10) = VXBO-CTAECOS (11:10))       04982014
+      *             OR  (NCC0101I (01:08) = VXBO-CTAECOD (01:08)  AND   04983014
+      *                  NCC0101I (11:10) = VXBO-CTAECOD (11:10)))      04984014
+      *            AND ((NC20101I (01:08) = VXBO-CTAECOS (01:08)  AND   04985014
+      *                  NC20101I (11:10) = VXBO-CTAECOS (11:10))       04986014
+      *             OR  (NC20101I (01:08) = VXBO-CTAECOD (01:08)  AND   04987014
+      *                  NC20101I (11:10) = VXBO-CTAECOD (11:10)))      04988014
+                    IF REG0101I = 'S'                                   04989014
+      *200711038-FIN                                                    04990014
+                         MOVE 'SI'    TO         SW-CTA-ESPECIAL        04991014
+      *200509171-FIN                                                    04992014
+                    ELSE                                                04993014
+      *** VALIDAMOS QUE LA CTA. TECLEADA PERTENEZCA AL CLIENTE          04994014
+                       PERFORM VALIDAR-CTA-ABO                          04995014
+                          THRU VALIDAR-CTA-ABO-FIN                      04996014
+                    END-IF                                              04997014
+                 END-IF                                                 04998014
+              END-IF                                                    04999014
+           END-IF                                                       05000014
+      *                                                                 05001014
+      * COMPROBAMOS QUE NO HAYAN MODIFICADO LAS CTA. CARGO/ABONO SI     05002014
+      * TIENE SALDO O ALGUNA CONTABILIZACION PDTE.                      05003014
+      *                                                                 05004014
+           IF MSB-COMM = 'M'                                            05005014
+              PERFORM VAL-MOD-CTAS                                      05006014
+                 THRU VAL-MOD-CTAS-FIN                                  05007014
+           END-IF                                                       05008014
+      *                                                                 05009014
+      * VALIDAMOS EL RESTO DE CAMPOS                                    05010014
+      *                                                                 05011014
+      *                                                                 05012014
+      * VALIDAMOS LA SUCURSAL DE LA CTA. VALORES                        05013014
+      *                                                                 05014014
+           IF MSB-COMM = 'M'                                            05015014
       *200808196-INI                                                    05016014
-                    IF CAA-CENTRO-CONT = '0542'                         05017014
-                       IF (VARC-FILLER(01:20) NOT = NCC0101I)   OR      05018014
-                          (VARC-FILLER(21:20) NOT = NC20101I)           05019014
-                           CONTINUE                                     05020014
-                       ELSE                                             05021014
-                          MOVE  -1                    TO NCC0101L       05022014
-                          MOVE 'VLE2169'              TO CAA-COD-ERROR  05023014
-                          MOVE 'CTA-ECONOMICA VALIDA' TO CAA-VAR1-ERROR 05024014
-                          MOVE 'PARA CONTINENTAL SAB' TO CAA-VAR2-ERROR 05025014
-                          PERFORM 3-FINAL                               05026014
-                       END-IF                                           05027014
-      *200808196-FIN                                                    05028014
-                    ELSE                                                05029014
-                       IF CTA-ESPECIAL                                  05030014
-                          CONTINUE                                      05031014
-                       ELSE                                             05032014
-                          MOVE -1          TO SUC0101L                  05033014
-                          MOVE 'VLE1107'   TO CAA-COD-ERROR             05034014
-                          MOVE SUC0101-COMM TO SUC0101O                 05035014
-                          PERFORM 3-FINAL                               05036014
-                       END-IF                                           05037014
-                    END-IF                                              05038014
-                 END-IF                                                 05039014
-              END-IF                                                    05040014
-           ELSE                                                         05041014
-              IF SUC0101I = SPACES                                      05042014
-      *A2003**   MOVE CAA-CENTRO-CONT  TO SUC0101O                      05043014
-      *200711038-INI                                                    05044014
-      *          PERFORM OBTENER-MONEDA1                                05045014
-      *             THRU OBTENER-MONEDA1-FIN                            05046014
-                 IF REG0101I = 'S'                                      05047014
-JPC@4 *             MOVE '0486'   TO OFI-PRO                            05048014
-JPC@4               MOVE '0542'   TO OFI-PRO                            05049014
-                 ELSE                                                   05050014
-                    PERFORM OBTENER-MONEDA1                             05051014
-                       THRU OBTENER-MONEDA1-FIN                         05052014
-                 END-IF                                                 05053014
-      *200711038-FIN                                                    05054014
-                 MOVE OFI-PRO     TO SUC0101O                           05055014
-              END-IF                                                    05056014
-              PERFORM VALIDAR-CENTRO                                    05057014
-                 THRU VALIDAR-CENTRO-FIN                                05058014
-           END-IF                                                       05059014
-      *                                                                 05060014
-           MOVE SUC0101I        TO OFI-PRO                              05061014
-      *                                                                 05062014
-           PERFORM DESCRIPCION-OFICINA                                  05063014
-              THRU DESCRIPCION-OFICINA-FIN                              05064014
-      *                                                                 05065014
-      * VALIDAMOS EL IDIOMA                                             05066014
-      *                                                                 05067014
-           IF IDI0101I = SPACES                                         05068014
-              MOVE 'C'            TO IDI0101O                           05069014
-           END-IF                                                       05070014
-      *                                                                 05071014
-           IF IDI0101I NOT = 'C' AND 'I'                                05072014
-              MOVE -1          TO IDI0101L                              05073014
-              MOVE 'VLE1103'   TO CAA-COD-ERROR                         05074014
-              PERFORM 3-FINAL                                           05075014
-           END-IF                                                       05076014
-      *                                                                 05077014
-      * VALIDAMOS EL CUSTODIO INTERNACIONAL                             05078014
-      *                                                                 05079014
-      *200503172-INI                                                    05080014
-           MOVE SPACES             TO NCU0101O                          05081014
-           IF TCL0101I = 'B'                                            05082014
-              IF CIN0101I IS NOT NUMERIC                                05083014
-                 MOVE 'VLE1754'   TO CAA-COD-ERROR                      05084014
-                 MOVE -1          TO CIN0101L                           05085014
-                 PERFORM 3-FINAL                                        05086014
-              END-IF                                                    05087014
-              PERFORM 2233-SELECT-CUST-INTER                            05088014
-                 THRU 2233-SELECT-CUST-INTER-FIN                        05089014
-              IF DB2-NOTFND                                             05090014
-                 MOVE  'VLE0182'  TO  CAA-COD-ERROR                     05091014
-                 MOVE  -1         TO  CIN0101L                          05092014
-                PERFORM  3-FINAL                                        05093014
-              END-IF                                                    05094014
-      *200512055-INI                                                    05095014
-           ELSE                                                         05096014
-              IF CIN0101I NOT = SPACES                                  05097014
-JPC@6         AND ENT0101I NOT = '0312'                                 05098014
-                 MOVE 'VLE1709'   TO CAA-COD-ERROR                      05099014
-                 MOVE -1          TO CIN0101L                           05100014
-                 PERFORM 3-FINAL                                        05101014
-              END-IF                                                    05102014
-      *200512055-FIN                                                    05103014
-           END-IF                                                       05104014
-      *200503172-FIN                                                    05105014
-                                                                        05106014
-      *                                                                 05107014
-      * VALIDAMOS LA MONEDA                                             05108014
-      *                                                                 05109014
-           IF MDA0101I = SPACES                                         05110014
-              MOVE 'PEN'                TO MDA0101I                     05111014
-              IF WXMI-TIPCUST = 'I'                                     05112014
-                 MOVE 'USD'                TO MDA0101I                  05113014
+              IF CAA-CENTRO-CONT = '0567'                               05017014
+                 IF (VARC-FILLER(11:02) = '91') OR                      05018014
+                    (VARC-FILLER(31:02) = '91') OR                      05019014
+                    (NCC0101I   (11:02) = '91') OR                      05020014
+                    (NC20101I   (11:02) = '91')                         05021014
+                     MOVE  -1                    TO NCC0101L            05022014
+                     MOVE 'VLE2169'              TO CAA-COD-ERROR       05023014
+                     MOVE 'CTA-ECONOMICA VALIDA' TO CAA-VAR1-ERROR      05024014
+                     MOVE 'PARA CONTINENTAL SAB' TO CAA-VAR2-ERROR      05025014
+                     PERFORM 3-FINAL                                    05026014
+                 END-IF                                                 05027014
+              END-IF                                                    05028014
+      *200808196-FIN                                                    05029014
+              IF (SUC0101I NOT = SUC0101-COMM) AND                      05030014
+                 (TAF0101I NOT = '51')                                  05031014
+                 IF TAF0101I   = '99' AND                               05032014
+                    CAA-CENTRO-CONT = '0567'                            05033014
+                    CONTINUE                                            05034014
+                 ELSE                                                   05035014
+      *200808196-INI                                                    05036014
+                    IF CAA-CENTRO-CONT = '0542'                         05037014
+                       IF (VARC-FILLER(01:20) NOT = NCC0101I)   OR      05038014
+                          (VARC-FILLER(21:20) NOT = NC20101I)           05039014
+                           CONTINUE                                     05040014
+                       ELSE                                             05041014
+                          MOVE  -1                    TO NCC0101L       05042014
+                          MOVE 'VLE2169'              TO CAA-COD-ERROR  05043014
+                          MOVE 'CTA-ECONOMICA VALIDA' TO CAA-VAR1-ERROR 05044014
+                          MOVE 'PARA CONTINENTAL SAB' TO CAA-VAR2-ERROR 05045014
+                          PERFORM 3-FINAL                               05046014
+                       END-IF                                           05047014
+      *200808196-FIN                                                    05048014
+                    ELSE                                                05049014
+                       IF CTA-ESPECIAL                                  05050014
+                          CONTINUE                                      05051014
+                       ELSE                                             05052014
+                          MOVE -1          TO SUC0101L                  05053014
+                          MOVE 'VLE1107'   TO CAA-COD-ERROR             05054014
+                          MOVE SUC0101-COMM TO SUC0101O                 05055014
+                          PERFORM 3-FINAL                               05056014
+                       END-IF                                           05057014
+                    END-IF                                              05058014
+                 END-IF                                                 05059014
+              END-IF                                                    05060014
+           ELSE                                                         05061014
+              IF SUC0101I = SPACES                                      05062014
+      *A2003**   MOVE CAA-CENTRO-CONT  TO SUC0101O                      05063014
+      *200711038-INI                                                    05064014
+      *          PERFORM OBTENER-MONEDA1                                05065014
+      *             THRU OBTENER-MONEDA1-FIN                            05066014
+                 IF REG0101I = 'S'                                      05067014
+JPC@4 *             MOVE '0486'   TO OFI-PRO                            05068014
+JPC@4               MOVE '0542'   TO OFI-PRO                            05069014
+                 ELSE                                                   05070014
+                    PERFORM OBTENER-MONEDA1                             05071014
+                       THRU OBTENER-MONEDA1-FIN                         05072014
+                 END-IF                                                 05073014
+      *200711038-FIN                                                    05074014
+                 MOVE OFI-PRO     TO SUC0101O                           05075014
+              END-IF                                                    05076014
+              PERFORM VALIDAR-CENTRO                                    05077014
+                 THRU VALIDAR-CENTRO-FIN                                05078014
+           END-IF                                                       05079014
+      *                                                                 05080014
+           MOVE SUC0101I        TO OFI-PRO                              05081014
+      *                                                                 05082014
+           PERFORM DESCRIPCION-OFICINA                                  05083014
+              THRU DESCRIPCION-OFICINA-FIN                              05084014
+      *                                                                 05085014
+      * VALIDAMOS EL IDIOMA                                             05086014
+      *                                                                 05087014
+           IF IDI0101I = SPACES                                         05088014
+              MOVE 'C'            TO IDI0101O                           05089014
+           END-IF                                                       05090014
+      *                                                                 05091014
+           IF IDI0101I NOT = 'C' AND 'I'                                05092014
+              MOVE -1          TO IDI0101L                              05093014
+              MOVE 'VLE1103'   TO CAA-COD-ERROR                         05094014
+              PERFORM 3-FINAL                                           05095014
+           END-IF                                                       05096014
+      *                                                                 05097014
+      * VALIDAMOS EL CUSTODIO INTERNACIONAL                             05098014
+      *                                                                 05099014
+      *200503172-INI                                                    05100014
+           MOVE SPACES             TO NCU0101O                          05101014
+           IF TCL0101I = 'B'                                            05102014
+              IF CIN0101I IS NOT NUMERIC                                05103014
+                 MOVE 'VLE1754'   TO CAA-COD-ERROR                      05104014
+                 MOVE -1          TO CIN0101L                           05105014
+                 PERFORM 3-FINAL                                        05106014
+              END-IF                                                    05107014
+              PERFORM 2233-SELECT-CUST-INTER                            05108014
+                 THRU 2233-SELECT-CUST-INTER-FIN                        05109014
+              IF DB2-NOTFND                                             05110014
+                 MOVE  'VLE0182'  TO  CAA-COD-ERROR                     05111014
+                 MOVE  -1         TO  CIN0101L                          05112014
+                PERFORM  3-FINAL                                        05113014
               END-IF                                                    05114014
-           ELSE                                                         05115014
-              IF WXMI-TIPCUST = 'I' AND MDA0101I = 'PEN'                05116014
-                 MOVE  -1                  TO MDA0101L                  05117014
-      * CUANDO CUSTODIA INTERNACIONAL LA MONEDA NO PUEDE SER SOLES      05118014
-                 MOVE 'VLE1894'            TO CAA-COD-ERROR             05119014
-                 PERFORM 3-FINAL                                        05120014
-              END-IF                                                    05121014
-              INITIALIZE                      TCWC1200                  05122014
-              MOVE MDA0101I                TO W120-CDDIVISS             05123014
-              PERFORM OBTENER-MONEDA                                    05124014
-                 THRU OBTENER-MONEDA-FIN                                05125014
-           END-IF                                                       05126014
+      *200512055-INI                                                    05115014
+           ELSE                                                         05116014
+              IF CIN0101I NOT = SPACES                                  05117014
+JPC@6         AND ENT0101I NOT = '0312'                                 05118014
+                 MOVE 'VLE1709'   TO CAA-COD-ERROR                      05119014
+                 MOVE -1          TO CIN0101L                           05120014
+                 PERFORM 3-FINAL                                        05121014
+              END-IF                                                    05122014
+      *200512055-FIN                                                    05123014
+           END-IF                                                       05124014
+      *200503172-FIN                                                    05125014
+                                                                        05126014
       *                                                                 05127014
-           PERFORM ACCEDER-VLDTADS1                                     05128014
-              THRU ACCEDER-VLDTADS1-FIN                                 05129014
-      *                                                                 05130014
-      *ACA- EN UNA MODIFICACION NO SE PERMITIRA MODIFICAR LA MONEDA     05131014
-      *ACA- NUNCA SEGUN INDICACIONES DE RAFA (23/3/00)                  05132014
-      *                                                                 05133014
-      *ACA IF MSB-COMM = 'M' AND W-COUNT1 > 0                           05134014
-           IF MSB-COMM = 'M'                                            05135014
-              IF  VARC-MONEDA NOT = MDA0101I                            05136014
-                   MOVE -1          TO MDA0101L                         05137014
-                   MOVE 'VLE1700'   TO CAA-COD-ERROR                    05138014
-                   PERFORM 3-FINAL                                      05139014
-              END-IF                                                    05140014
-           END-IF.                                                      05141014
-      *                                                                 05142014
-      * VALIDAMOS EL DOMICILIO DE CORRESPONDENCIA                       05143014
-      *                                                                 05144014
-           IF DCO0101I = SPACES                                         05145014
-           OR DCO0101I = '000'                                          05146014
-              MOVE '000'         TO DCO0101O                            05147014
-      ****** PDTE ASIGNAR RUTINA (ACA)                                  05148014
-      *    ELSE                                                         05149014
-      *       PERFORM BUSCAR-DOM                                        05150014
-      *          THRU BUSCAR-DOM-FIN                                    05151014
-           END-IF                                                       05152014
+      * VALIDAMOS LA MONEDA                                             05128014
+      *                                                                 05129014
+           IF MDA0101I = SPACES                                         05130014
+              MOVE 'PEN'                TO MDA0101I                     05131014
+              IF WXMI-TIPCUST = 'I'                                     05132014
+                 MOVE 'USD'                TO MDA0101I                  05133014
+              END-IF                                                    05134014
+           ELSE                                                         05135014
+              IF WXMI-TIPCUST = 'I' AND MDA0101I = 'PEN'                05136014
+                 MOVE  -1                  TO MDA0101L                  05137014
+      * CUANDO CUSTODIA INTERNACIONAL LA MONEDA NO PUEDE SER SOLES      05138014
+                 MOVE 'VLE1894'            TO CAA-COD-ERROR             05139014
+                 PERFORM 3-FINAL                                        05140014
+              END-IF                                                    05141014
+              INITIALIZE                      TCWC1200                  05142014
+              MOVE MDA0101I                TO W120-CDDIVISS             05143014
+              PERFORM OBTENER-MONEDA                                    05144014
+                 THRU OBTENER-MONEDA-FIN                                05145014
+           END-IF                                                       05146014
+      *                                                                 05147014
+           PERFORM ACCEDER-VLDTADS1                                     05148014
+              THRU ACCEDER-VLDTADS1-FIN                                 05149014
+      *                                                                 05150014
+      *ACA- EN UNA MODIFICACION NO SE PERMITIRA MODIFICAR LA MONEDA     05151014
+      *ACA- NUNCA SEGUN INDICACIONES DE RAFA (23/3/00)                  05152014
       *                                                                 05153014
-      * VALIDAMOS EL TIPO DE CLIENTE                                    05154014
-      *                                                                 05155014
-      *ACA IF TCL0101I = SPACES AND NOT CUSTODIA-AL-CLIENTE             05156014
-      *ACA    MOVE 'J'            TO TCL0101O                           05157014
-      *ACA END-IF                                                       05158014
-           IF TCL0101I = SPACES                                         05159014
-              MOVE 'N'            TO TCL0101O                           05160014
-           END-IF                                                       05161014
+      *ACA IF MSB-COMM = 'M' AND W-COUNT1 > 0                           05154014
+           IF MSB-COMM = 'M'                                            05155014
+              IF  VARC-MONEDA NOT = MDA0101I                            05156014
+                   MOVE -1          TO MDA0101L                         05157014
+                   MOVE 'VLE1700'   TO CAA-COD-ERROR                    05158014
+                   PERFORM 3-FINAL                                      05159014
+              END-IF                                                    05160014
+           END-IF.                                                      05161014
       *                                                                 05162014
-           IF TCL0101I NOT = 'N' AND 'J' AND 'F' AND 'M' AND 'B' AND 'E'05163014
-                                 AND 'P'                                05164014
-              MOVE -1          TO TCL0101L                              05165014
-              MOVE 'VLE1411'   TO CAA-COD-ERROR                         05166014
-              PERFORM 3-FINAL                                           05167014
-           END-IF                                                       05168014
-                                                                        05169014
-      *TIPO DE CLIENTE = 'B' SOLO SERA POSIBLE PARA PERSONAS JURIDICAS  05170014
-      *Y EN CUSTODIOS QUE TENGAN EL INIDICADOR "OPERA BOLSA" = 'S'.     05171014
-      *DAVID07-06-1999                                                  05172014
-           IF TCL0101I = 'B'                                            05173014
-      *200310189-INI                                                    05174014
-      *       IF VXMI-OPEBOLSA = 'S'                                    05175014
-              IF OPERA-BOLSA                                            05176014
-      *200310189-FIN                                                    05177014
-      *ACA    AND W-JURIDI NOT = 'F'                                    05178014
-                 CONTINUE                                               05179014
-              ELSE                                                      05180014
-                 MOVE -1            TO TCL0101L                         05181014
-                 MOVE 'VLE1844'     TO CAA-COD-ERROR                    05182014
-                 PERFORM 3-FINAL                                        05183014
-              END-IF                                                    05184014
-           END-IF                                                       05185014
-      *                                                                 05186014
-           IF OPT-COMM = 'A'                                            05187014
-              MOVE 'N'               TO VARC-INDSAB                     05188014
-              MOVE ZEROS             TO VARC-RUT                        05189014
-              MOVE VARC-RUT          TO CSU0101I                        05190014
-              MOVE VARC-INDSAB       TO ODI0101I                        05191014
-           END-IF                                                       05192014
-           IF PF2                                                       05193014
-              IF TCL0101I NOT = VARC-VALEXTRJ AND VARC-INDSAB = 'S'     05194014
-      *200512055-INI                                                    05195014
-      *          MOVE VARC-VALEXTRJ TO TCL0101I                         05196014
-      *          MOVE -1            TO TCL0101L                         05197014
-      *          MOVE 'VLE1734'     TO CAA-COD-ERROR                    05198014
-      *          PERFORM 3-FINAL                                        05199014
-                 IF ((TCL0101I      = 'J' OR 'B') AND                   05200014
-                     (VARC-VALEXTRJ = 'J' OR 'B'))                      05201014
-                 OR ((TCL0101I      = 'N' OR 'P') AND                   05202014
-                     (VARC-VALEXTRJ = 'N' OR 'P'))                      05203014
-                    CONTINUE                                            05204014
-                 ELSE                                                   05205014
-                    MOVE VARC-VALEXTRJ TO TCL0101I                      05206014
-                    MOVE -1            TO TCL0101L                      05207014
-                    MOVE 'VLE1734'     TO CAA-COD-ERROR                 05208014
-                    PERFORM 3-FINAL                                     05209014
-                 END-IF                                                 05210014
-      *200512055-FIN                                                    05211014
-              END-IF                                                    05212014
-           END-IF                                                       05213014
-      *                                                                 05214014
-      * VALIDAMOS EL CODIGO DEL PAIS CREEMOS QUE POR DEFECTO SERA EL    05215014
-      * DEL CLIENTE Y HABRA SIDO RECUPERADO ANTERIORMENTE               05216014
-      *                                                                 05217014
-           IF PAI0101I NOT = SPACES AND                                 05218014
-              PAI0101I IS NUMERIC                                       05219014
-              MOVE -1          TO PAI0101L                              05220014
-              MOVE 'VLE0090'   TO CAA-COD-ERROR                         05221014
-              PERFORM 3-FINAL                                           05222014
-           ELSE                                                         05223014
-              IF PAI0101I = SPACES                                      05224014
-                 MOVE -1          TO PAI0101L                           05225014
-                 MOVE 'VLE0367'   TO CAA-COD-ERROR                      05226014
-                 PERFORM 3-FINAL                                        05227014
-              ELSE                                                      05228014
-                 PERFORM BUSCAR-PAIS                                    05229014
-                    THRU BUSCAR-PAIS-FIN                                05230014
-              END-IF                                                    05231014
-           END-IF                                                       05232014
-      *                                                                 05233014
-      * VALIDAMOS SI TIENE TARIFA DERECHOS CUSTODIA                     05234014
-      *                                                                 05235014
-           IF NOT CUSTODIA-AL-CLIENTE AND NOT ES-CTAVAL-CUS             05236014
-              MOVE W-TARIFA-CUS    TO TAF0101I                          05237014
-           END-IF                                                       05238014
-      *200608070-INI                                                    05239014
-      *200711038-INI                                                    05240014
-      *    IF (NCC0101I (11:02) = '49'  OR                              05241014
-      *        NC20101I (11:02) = '49') AND                             05242014
-      *200711038-FIN                                                    05243014
-           IF (NCC0101I (11:02) = '91'  OR                              05244014
-               NC20101I (11:02) = '91') AND                             05245014
-              (TAF0101I = SPACES OR LOW-VALUES)                         05246014
-              MOVE '99'            TO TAF0101I                          05247014
-           END-IF                                                       05248014
-      *                                                                 05249014
-      *200711038-INI                                                    05250014
-      *    IF (NCC0101I (11:02) = '49'  OR                              05251014
-      *        NC20101I (11:02) = '49')                                 05252014
-           IF (NCC0101I (11:02) = '91'  OR                              05253014
-               NC20101I (11:02) = '91')                                 05254014
-      *200711038-FIN                                                    05255014
-               IF MDA0101I = MON0101I AND MO20101I                      05256014
-                  CONTINUE                                              05257014
-               ELSE                                                     05258014
-                  MOVE  -1            TO  NCC0101L                      05259014
-                  MOVE 'VLE2198'      TO  CAA-COD-ERROR                 05260014
-                  PERFORM 3-FINAL                                       05261014
-               END-IF                                                   05262014
-           END-IF                                                       05263014
-      *200608070-FIN                                                    05264014
-           IF TAF0101I = SPACES OR LOW-VALUES                           05265014
-              MOVE '01'            TO TAF0101I                          05266014
-           END-IF                                                       05267014
-           IF TAF0101I IS NOT NUMERIC                                   05268014
-              MOVE -1              TO TAF0101L                          05269014
-              MOVE 'VLE0056'       TO CAA-COD-ERROR                     05270014
-              PERFORM 3-FINAL                                           05271014
-           ELSE                                                         05272014
-              PERFORM ACCESO-VLDTXTA                                    05273014
-                 THRU ACCESO-VLDTXTA-FIN                                05274014
-           END-IF                                                       05275014
-      *                                                                 05276014
-      * VALIDAMOS RELACION INDICADOR FAX/TELEX/SWIFT                    05277014
-      *                                                                 05278014
-           IF TEL0101I NOT = SPACES                                     05279014
-              IF SOT0101I NOT = 'S' AND 'T' AND 'F' AND 'C'             05280014
-                 MOVE -1          TO SOT0101L                           05281014
-                 MOVE 'VLE0192'   TO CAA-COD-ERROR                      05282014
-                 PERFORM 3-FINAL                                        05283014
-              END-IF                                                    05284014
-           ELSE                                                         05285014
-              IF SOT0101I NOT = SPACES                                  05286014
-                 MOVE -1          TO SOT0101L                           05287014
-                 MOVE 'VLE0569'   TO CAA-COD-ERROR                      05288014
-                 PERFORM 3-FINAL                                        05289014
-              END-IF                                                    05290014
-           END-IF                                                       05291014
-      *                                                                 05292014
-      *VALIDAMOS NUMERO DE MANCOMUNADOS                                 05293014
-      *                                                                 05294014
-           IF TCL0101I = 'J' OR 'M' OR 'F' OR 'B'                       05295014
-              IF MAN0101I NOT = 0                                       05296014
-                 MOVE  -1                  TO MAN0101L                  05297014
-                 MOVE 'VLE1739'            TO CAA-COD-ERROR             05298014
-                 PERFORM 3-FINAL                                        05299014
-              END-IF                                                    05300014
-           END-IF                                                       05301014
-      *MODIFICACION-04-08-1999.LOLO.CONTROL TIP.CLI 'E'                 05302014
-           IF TCL0101I = 'E' AND SW-PERSONA = 'J'                       05303014
-              IF MAN0101I NOT = 0                                       05304014
-                 MOVE  -1                  TO MAN0101L                  05305014
-                 MOVE 'VLE1739'            TO CAA-COD-ERROR             05306014
-                 PERFORM 3-FINAL                                        05307014
-              END-IF                                                    05308014
-           END-IF                                                       05309014
-      *MODIFICACION-04-08-1999.LOLO.CONTROL TIP.CLI 'E'                 05310014
-      *                                                                 05311014
-      * VALIDAMOS LOS PORCENTAJES DE EXENCION                           05312014
-      *                                                                 05313014
-           IF CVE0101I > 100 OR                                         05314014
-              DCU0101I > 100 OR                                         05315014
-              SUS0101I > 100 OR                                         05316014
-              DIV0101I > 100 OR                                         05317014
-              AMO0101I > 100 OR                                         05318014
-              PAJ0101I > 100                                            05319014
-                 MOVE -1          TO CVE0101L                           05320014
-                 MOVE 'VLE0009'   TO CAA-COD-ERROR                      05321014
-                 PERFORM 3-FINAL                                        05322014
-           END-IF                                                       05323014
-      *                                                                 05324014
-      * VALIDAMOS LOS IMPORTES MAXIMOS                                  05325014
-      *                                                                 05326014
-           IF MCV0101I = 0                                              05327014
-              MOVE 999999         TO MCV0101O                           05328014
+      * VALIDAMOS EL DOMICILIO DE CORRESPONDENCIA                       05163014
+      *                                                                 05164014
+           IF DCO0101I = SPACES                                         05165014
+           OR DCO0101I = '000'                                          05166014
+              MOVE '000'         TO DCO0101O                            05167014
+      ****** PDTE ASIGNAR RUTINA (ACA)                                  05168014
+      *    ELSE                                                         05169014
+      *       PERFORM BUSCAR-DOM                                        05170014
+      *          THRU BUSCAR-DOM-FIN                                    05171014
+           END-IF                                                       05172014
+      *                                                                 05173014
+      * VALIDAMOS EL TIPO DE CLIENTE                                    05174014
+      *                                                                 05175014
+      *ACA IF TCL0101I = SPACES AND NOT CUSTODIA-AL-CLIENTE             05176014
+      *ACA    MOVE 'J'            TO TCL0101O                           05177014
+      *ACA END-IF                                                       05178014
+           IF TCL0101I = SPACES                                         05179014
+              MOVE 'N'            TO TCL0101O                           05180014
+           END-IF                                                       05181014
+      *                                                                 05182014
+           IF TCL0101I NOT = 'N' AND 'J' AND 'F' AND 'M' AND 'B' AND 'E'05183014
+                                 AND 'P'                                05184014
+              MOVE -1          TO TCL0101L                              05185014
+              MOVE 'VLE1411'   TO CAA-COD-ERROR                         05186014
+              PERFORM 3-FINAL                                           05187014
+           END-IF                                                       05188014
+                                                                        05189014
+      *TIPO DE CLIENTE = 'B' SOLO SERA POSIBLE PARA PERSONAS JURIDICAS  05190014
+      *Y EN CUSTODIOS QUE TENGAN EL INIDICADOR "OPERA BOLSA" = 'S'.     05191014
+      *DAVID07-06-1999                                                  05192014
+           IF TCL0101I = 'B'                                            05193014
+      *200310189-INI                                                    05194014
+      *       IF VXMI-OPEBOLSA = 'S'                                    05195014
+              IF OPERA-BOLSA                                            05196014
+      *200310189-FIN                                                    05197014
+      *ACA    AND W-JURIDI NOT = 'F'                                    05198014
+                 CONTINUE                                               05199014
+              ELSE                                                      05200014
+                 MOVE -1            TO TCL0101L                         05201014
+                 MOVE 'VLE1844'     TO CAA-COD-ERROR                    05202014
+                 PERFORM 3-FINAL                                        05203014
+              END-IF                                                    05204014
+           END-IF                                                       05205014
+      *                                                                 05206014
+           IF OPT-COMM = 'A'                                            05207014
+              MOVE 'N'               TO VARC-INDSAB                     05208014
+              MOVE ZEROS             TO VARC-RUT                        05209014
+              MOVE VARC-RUT          TO CSU0101I                        05210014
+              MOVE VARC-INDSAB       TO ODI0101I                        05211014
+           END-IF                                                       05212014
+           IF PF2                                                       05213014
+              IF TCL0101I NOT = VARC-VALEXTRJ AND VARC-INDSAB = 'S'     05214014
+      *200512055-INI                                                    05215014
+      *          MOVE VARC-VALEXTRJ TO TCL0101I                         05216014
+      *          MOVE -1            TO TCL0101L                         05217014
+      *          MOVE 'VLE1734'     TO CAA-COD-ERROR                    05218014
+      *          PERFORM 3-FINAL                                        05219014
+                 IF ((TCL0101I      = 'J' OR 'B') AND                   05220014
+                     (VARC-VALEXTRJ = 'J' OR 'B'))                      05221014
+                 OR ((TCL0101I      = 'N' OR 'P') AND                   05222014
+                     (VARC-VALEXTRJ = 'N' OR 'P'))                      05223014
+                    CONTINUE                                            05224014
+                 ELSE                                                   05225014
+                    MOVE VARC-VALEXTRJ TO TCL0101I                      05226014
+                    MOVE -1            TO TCL0101L                      05227014
+                    MOVE 'VLE1734'     TO CAA-COD-ERROR                 05228014
+                    PERFORM 3-FINAL                                     05229014
+                 END-IF                                                 05230014
+      *200512055-FIN                                                    05231014
+              END-IF                                                    05232014
+           END-IF                                                       05233014
+      *                                                                 05234014
+      * VALIDAMOS EL CODIGO DEL PAIS CREEMOS QUE POR DEFECTO SERA EL    05235014
+      * DEL CLIENTE Y HABRA SIDO RECUPERADO ANTERIORMENTE               05236014
+      *                                                                 05237014
+           IF PAI0101I NOT = SPACES AND                                 05238014
+              PAI0101I IS NUMERIC                                       05239014
+              MOVE -1          TO PAI0101L                              05240014
+              MOVE 'VLE0090'   TO CAA-COD-ERROR                         05241014
+              PERFORM 3-FINAL                                           05242014
+           ELSE                                                         05243014
+              IF PAI0101I = SPACES                                      05244014
+                 MOVE -1          TO PAI0101L                           05245014
+                 MOVE 'VLE0367'   TO CAA-COD-ERROR                      05246014
+                 PERFORM 3-FINAL                                        05247014
+              ELSE                                                      05248014
+                 PERFORM BUSCAR-PAIS                                    05249014
+                    THRU BUSCAR-PAIS-FIN                                05250014
+              END-IF                                                    05251014
+           END-IF                                                       05252014
+      *                                                                 05253014
+      * VALIDAMOS SI TIENE TARIFA DERECHOS CUSTODIA                     05254014
+      *                                                                 05255014
+           IF NOT CUSTODIA-AL-CLIENTE AND NOT ES-CTAVAL-CUS             05256014
+              MOVE W-TARIFA-CUS    TO TAF0101I                          05257014
+           END-IF                                                       05258014
+      *200608070-INI                                                    05259014
+      *200711038-INI                                                    05260014
+      *    IF (NCC0101I (11:02) = '49'  OR                              05261014
+      *        NC20101I (11:02) = '49') AND                             05262014
+      *200711038-FIN                                                    05263014
+           IF (NCC0101I (11:02) = '91'  OR                              05264014
+               NC20101I (11:02) = '91') AND                             05265014
+              (TAF0101I = SPACES OR LOW-VALUES)                         05266014
+              MOVE '99'            TO TAF0101I                          05267014
+           END-IF                                                       05268014
+      *                                                                 05269014
+      *200711038-INI                                                    05270014
+      *    IF (NCC0101I (11:02) = '49'  OR                              05271014
+      *        NC20101I (11:02) = '49')                                 05272014
+           IF (NCC0101I (11:02) = '91'  OR                              05273014
+               NC20101I (11:02) = '91')                                 05274014
+      *200711038-FIN                                                    05275014
+               IF MDA0101I = MON0101I AND MO20101I                      05276014
+                  CONTINUE                                              05277014
+               ELSE                                                     05278014
+                  MOVE  -1            TO  NCC0101L                      05279014
+                  MOVE 'VLE2198'      TO  CAA-COD-ERROR                 05280014
+                  PERFORM 3-FINAL                                       05281014
+               END-IF                                                   05282014
+           END-IF                                                       05283014
+      *200608070-FIN                                                    05284014
+           IF TAF0101I = SPACES OR LOW-VALUES                           05285014
+              MOVE '01'            TO TAF0101I                          05286014
+           END-IF                                                       05287014
+           IF TAF0101I IS NOT NUMERIC                                   05288014
+              MOVE -1              TO TAF0101L                          05289014
+              MOVE 'VLE0056'       TO CAA-COD-ERROR                     05290014
+              PERFORM 3-FINAL                                           05291014
+           ELSE                                                         05292014
+              PERFORM ACCESO-VLDTXTA                                    05293014
+                 THRU ACCESO-VLDTXTA-FIN                                05294014
+           END-IF                                                       05295014
+      *                                                                 05296014
+      * VALIDAMOS RELACION INDICADOR FAX/TELEX/SWIFT                    05297014
+      *                                                                 05298014
+           IF TEL0101I NOT = SPACES                                     05299014
+              IF SOT0101I NOT = 'S' AND 'T' AND 'F' AND 'C'             05300014
+                 MOVE -1          TO SOT0101L                           05301014
+                 MOVE 'VLE0192'   TO CAA-COD-ERROR                      05302014
+                 PERFORM 3-FINAL                                        05303014
+              END-IF                                                    05304014
+           ELSE                                                         05305014
+              IF SOT0101I NOT = SPACES                                  05306014
+                 MOVE -1          TO SOT0101L                           05307014
+                 MOVE 'VLE0569'   TO CAA-COD-ERROR                      05308014
+                 PERFORM 3-FINAL                                        05309014
+              END-IF                                                    05310014
+           END-IF                                                       05311014
+      *                                                                 05312014
+      *VALIDAMOS NUMERO DE MANCOMUNADOS                                 05313014
+      *                                                                 05314014
+           IF TCL0101I = 'J' OR 'M' OR 'F' OR 'B'                       05315014
+              IF MAN0101I NOT = 0                                       05316014
+                 MOVE  -1                  TO MAN0101L                  05317014
+                 MOVE 'VLE1739'            TO CAA-COD-ERROR             05318014
+                 PERFORM 3-FINAL                                        05319014
+              END-IF                                                    05320014
+           END-IF                                                       05321014
+      *MODIFICACION-04-08-1999.LOLO.CONTROL TIP.CLI 'E'                 05322014
+           IF TCL0101I = 'E' AND SW-PERSONA = 'J'                       05323014
+              IF MAN0101I NOT = 0                                       05324014
+                 MOVE  -1                  TO MAN0101L                  05325014
+                 MOVE 'VLE1739'            TO CAA-COD-ERROR             05326014
+                 PERFORM 3-FINAL                                        05327014
+              END-IF                                                    05328014
            END-IF                                                       05329014
-           IF MPJ0101I = 0                                              05330014
-              MOVE 999999         TO MPJ0101O                           05331014
-           END-IF                                                       05332014
-           IF MDC0101I = 0                                              05333014
-              MOVE 999999         TO MDC0101O                           05334014
-           END-IF                                                       05335014
-           IF MDI0101I = 0                                              05336014
-              MOVE 999999         TO MDI0101O                           05337014
-           END-IF                                                       05338014
-           IF MSU0101I = 0                                              05339014
-              MOVE 999999         TO MSU0101O                           05340014
-           END-IF                                                       05341014
-           IF MAM0101I = 0                                              05342014
-              MOVE 999999         TO MAM0101O                           05343014
-           END-IF.                                                      05344014
-      *                                                                 05345014
-      * VALIDAMOS EL COBRO DE CORREO                                    05346014
-      *                                                                 05347014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         05348014
-      *    IF CCO0101I = SPACES                                         05349014
-      *       MOVE 'S'         TO CCO0101O                              05350014
-      *    END-IF                                                       05351014
-      *                                                                 05352014
-      *    IF CCO0101I NOT = 'S' AND 'N'                                05353014
-      *       MOVE -1          TO CCO0101L                              05354014
-      *       MOVE 'VLE0074'   TO CAA-COD-ERROR                         05355014
-      *       PERFORM 3-FINAL                                           05356014
-      *    END-IF.                                                      05357014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         05358014
-JPC@2 *    VALIDA   CAMPAÑAS                                            05359014
-JPC@2      IF PF2                                                       05360014
-JPC@2         IF (GVT0101-COMM NOT = GVT0101I) OR                       05361014
-JPC@2            (CAV0101-COMM NOT = CAV0101I) OR                       05362014
-JPC@2            (SCV0101-COMM NOT = SCV0101I) OR                       05363014
-JPC@2            (CAM0101-COMM NOT = CAM0101I)                          05364014
-JPC@2            MOVE  -1                      TO GVT0101L              05365014
-JPC@2            MOVE 'VLE2169'                TO CAA-COD-ERROR         05366014
-JPC@2            MOVE 'DATOS VENTA NO SE   '   TO CAA-VAR1-ERROR        05367014
-JPC@2            MOVE 'PERMITE MODIFICAR   '   TO CAA-VAR2-ERROR        05368014
-JPC@2            PERFORM 3-FINAL                                        05369014
-JPC@2         END-IF                                                    05370014
-JPC@2      END-IF.                                                      05371014
-JPC@4      IF PF3                                                       05372014
-JPC@4         IF GVT0101I = SPACES                                      05373014
-JPC@4            MOVE  -1                      TO GVT0101L              05374014
-JPC@4            MOVE 'VLE2169'                TO CAA-COD-ERROR         05375014
-JPC@4            MOVE 'INFORMAR GESTOR DE  '   TO CAA-VAR1-ERROR        05376014
-JPC@4            MOVE 'VENTA               '   TO CAA-VAR2-ERROR        05377014
-JPC@4            PERFORM 3-FINAL                                        05378014
-JPC@4         END-IF                                                    05379014
-JPC@4         IF SCV0101I     = SPACES AND                              05380014
-JPC@4            CAV0101I NOT = SPACES                                  05381014
-JPC@4            MOVE  -1                      TO SCV0101L              05382014
-JPC@4            MOVE 'VLE2169'                TO CAA-COD-ERROR         05383014
-JPC@4            MOVE 'INFORMAR SUB-CANAL  '   TO CAA-VAR1-ERROR        05384014
-JPC@4            MOVE 'DE VENTA            '   TO CAA-VAR2-ERROR        05385014
-JPC@4            PERFORM 3-FINAL                                        05386014
-JPC@4         END-IF                                                    05387014
-JPC@4         IF CAV0101I     = SPACES AND                              05388014
-JPC@4            SCV0101I NOT = SPACES                                  05389014
-JPC@4            MOVE  -1                      TO CAV0101L              05390014
-JPC@4            MOVE 'VLE2169'                TO CAA-COD-ERROR         05391014
-JPC@4            MOVE 'INFORMAR CANAL DE   '   TO CAA-VAR1-ERROR        05392014
-JPC@4            MOVE 'VENTA               '   TO CAA-VAR2-ERROR        05393014
-JPC@4            PERFORM 3-FINAL                                        05394014
-JPC@4         END-IF                                                    05395014
-JPC@4      END-IF.                                                      05396014
-      *                                                                 05397014
-       VALIDAR-CAMPOS-FIN.   EXIT.                                      05398014
-      *                                                                 05399014
-      *                                                                 05400014
-       CTAVAL-CUSTODIO.                                                 05401014
-      *                                                                 05402014
-           MOVE VXMI-CTAVAL                 TO VARC-CUENTA              05403014
-      *                                                                 05404014
-           EXEC SQL                                                     05405014
-                SELECT  VARC_INVERSOR                                   05406014
-                  INTO :VARC-INVERSOR                                   05407014
-                  FROM  VLDTARC                                         05408014
-                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     05409014
-           END-EXEC                                                     05410014
-      *                                                                 05411014
-           MOVE SQLCODE TO SQLCODE-AUX                                  05412014
-      *                                                                 05413014
-           EVALUATE TRUE                                                05414014
-              WHEN DB2-OK                                               05415014
-      *A2011-RUTLOG-I                                                   05416014
-                   INITIALIZE W-VLWCLOG0                                05417014
-                              LOGVLDTARC                                05418014
-                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          05419014
-                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      05420014
-                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   05421014
-                   MOVE VARC-INVERSOR         TO  LARC-INVERSOR         05422014
-                   MOVE VARC-CUENTA           TO  LARC-CUENTA           05423014
-                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  05424014
-                   PERFORM LLAMAR-VL7CRLOG                              05425014
-                      THRU LLAMAR-VL7CRLOG-FIN                          05426014
-      *A2011-RUTLOG-F                                                   05427014
-                                                                        05428014
-      *            MOVE VARC-TARIFACUS      TO W-TARIFA-CUS             05429014
-                   MOVE VARC-INVERSOR       TO W-TARIFA-CUS             05430014
+      *MODIFICACION-04-08-1999.LOLO.CONTROL TIP.CLI 'E'                 05330014
+      *                                                                 05331014
+      * VALIDAMOS LOS PORCENTAJES DE EXENCION                           05332014
+      *                                                                 05333014
+           IF CVE0101I > 100 OR                                         05334014
+              DCU0101I > 100 OR                                         05335014
+              SUS0101I > 100 OR                                         05336014
+              DIV0101I > 100 OR                                         05337014
+              AMO0101I > 100 OR                                         05338014
+              PAJ0101I > 100                                            05339014
+                 MOVE -1          TO CVE0101L                           05340014
+                 MOVE 'VLE0009'   TO CAA-COD-ERROR                      05341014
+                 PERFORM 3-FINAL                                        05342014
+           END-IF                                                       05343014
+      *                                                                 05344014
+      * VALIDAMOS LOS IMPORTES MAXIMOS                                  05345014
+      *                                                                 05346014
+           IF MCV0101I = 0                                              05347014
+              MOVE 999999         TO MCV0101O                           05348014
+           END-IF                                                       05349014
+           IF MPJ0101I = 0                                              05350014
+              MOVE 999999         TO MPJ0101O                           05351014
+           END-IF                                                       05352014
+           IF MDC0101I = 0                                              05353014
+              MOVE 999999         TO MDC0101O                           05354014
+           END-IF                                                       05355014
+           IF MDI0101I = 0                                              05356014
+              MOVE 999999         TO MDI0101O                           05357014
+           END-IF                                                       05358014
+           IF MSU0101I = 0                                              05359014
+              MOVE 999999         TO MSU0101O                           05360014
+           END-IF                                                       05361014
+           IF MAM0101I = 0                                              05362014
+              MOVE 999999         TO MAM0101O                           05363014
+           END-IF.                                                      05364014
+      *                                                                 05365014
+      * VALIDAMOS EL COBRO DE CORREO                                    05366014
+      *                                                                 05367014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         05368014
+      *    IF CCO0101I = SPACES                                         05369014
+      *       MOVE 'S'         TO CCO0101O                              05370014
+      *    END-IF                                                       05371014
+      *                                                                 05372014
+      *    IF CCO0101I NOT = 'S' AND 'N'                                05373014
+      *       MOVE -1          TO CCO0101L                              05374014
+      *       MOVE 'VLE0074'   TO CAA-COD-ERROR                         05375014
+      *       PERFORM 3-FINAL                                           05376014
+      *    END-IF.                                                      05377014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         05378014
+JPC@2 *    VALIDA   CAMPAÑAS                                            05379014
+JPC@2      IF PF2                                                       05380014
+JPC@2         IF (GVT0101-COMM NOT = GVT0101I) OR                       05381014
+JPC@2            (CAV0101-COMM NOT = CAV0101I) OR                       05382014
+JPC@2            (SCV0101-COMM NOT = SCV0101I) OR                       05383014
+JPC@2            (CAM0101-COMM NOT = CAM0101I)                          05384014
+JPC@2            MOVE  -1                      TO GVT0101L              05385014
+JPC@2            MOVE 'VLE2169'                TO CAA-COD-ERROR         05386014
+JPC@2            MOVE 'DATOS VENTA NO SE   '   TO CAA-VAR1-ERROR        05387014
+JPC@2            MOVE 'PERMITE MODIFICAR   '   TO CAA-VAR2-ERROR        05388014
+JPC@2            PERFORM 3-FINAL                                        05389014
+JPC@2         END-IF                                                    05390014
+JPC@2      END-IF.                                                      05391014
+JPC@4      IF PF3                                                       05392014
+JPC@4         IF GVT0101I = SPACES                                      05393014
+JPC@4            MOVE  -1                      TO GVT0101L              05394014
+JPC@4            MOVE 'VLE2169'                TO CAA-COD-ERROR         05395014
+JPC@4            MOVE 'INFORMAR GESTOR DE  '   TO CAA-VAR1-ERROR        05396014
+JPC@4            MOVE 'VENTA               '   TO CAA-VAR2-ERROR        05397014
+JPC@4            PERFORM 3-FINAL                                        05398014
+JPC@4         END-IF                                                    05399014
+JPC@4         IF SCV0101I     = SPACES AND                              05400014
+JPC@4            CAV0101I NOT = SPACES                                  05401014
+JPC@4            MOVE  -1                      TO SCV0101L              05402014
+JPC@4            MOVE 'VLE2169'                TO CAA-COD-ERROR         05403014
+JPC@4            MOVE 'INFORMAR SUB-CANAL  '   TO CAA-VAR1-ERROR        05404014
+JPC@4            MOVE 'DE VENTA            '   TO CAA-VAR2-ERROR        05405014
+JPC@4            PERFORM 3-FINAL                                        05406014
+JPC@4         END-IF                                                    05407014
+JPC@4         IF CAV0101I     = SPACES AND                              05408014
+JPC@4            SCV0101I NOT = SPACES                                  05409014
+JPC@4            MOVE  -1                      TO CAV0101L              05410014
+JPC@4            MOVE 'VLE2169'                TO CAA-COD-ERROR         05411014
+JPC@4            MOVE 'INFORMAR CANAL DE   '   TO CAA-VAR1-ERROR        05412014
+JPC@4            MOVE 'VENTA               '   TO CAA-VAR2-ERROR        05413014
+JPC@4            PERFORM 3-FINAL                                        05414014
+JPC@4         END-IF                                                    05415014
+JPC@4      END-IF.                                                      05416014
+      *                                                                 05417014
+       VALIDAR-CAMPOS-FIN.   EXIT.                                      05418014
+      *                                                                 05419014
+      *                                                                 05420014
+       CTAVAL-CUSTODIO.                                                 05421014
+      *                                                                 05422014
+           MOVE VXMI-CTAVAL                 TO VARC-CUENTA              05423014
+      *                                                                 05424014
+           EXEC SQL                                                     05425014
+                SELECT  VARC_INVERSOR                                   05426014
+                  INTO :VARC-INVERSOR                                   05427014
+                  FROM  VLDTARC                                         05428014
+                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     05429014
+           END-EXEC                                                     05430014
       *                                                                 05431014
-              WHEN OTHER                                                05432014
-                   MOVE 'SELECT-CUS'  TO  ABC-REFERENCIA                05433014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              05434014
-                   PERFORM 999-ABEND-DB2                                05435014
-      *                                                                 05436014
-           END-EVALUATE.                                                05437014
-      *                                                                 05438014
-       CTAVAL-CUSTODIO-FIN. EXIT.                                       05439014
-      *                                                                 05440014
-       VAL-MOD-CTAS.                                                    05441014
-      *                                                                 05442014
-           MOVE CTA0101I                    TO W-CUENTA                 05443014
-           MOVE W-CUENTA                    TO VARC-CUENTA              05444014
-      *                                                                 05445014
-JPC@1 *    EXEC SQL                                                     05446014
-JPC@1 *         SELECT  *                                               05447014
-JPC@1 *           INTO :DCLVLDTARC                                      05448014
-JPC@1 *           FROM  VLDTARC                                         05449014
-JPC@1 *          WHERE  VARC_CUENTA  = :VARC-CUENTA                     05450014
-JPC@1 *    END-EXEC                                                     05451014
-           EXEC SQL                                                     05452014
-                SELECT  VARC_CUENTA                                     05453014
-                     ,  VARC_CENTAD                                     05454014
-                     ,  VARC_NUMCLI                                     05455014
-                     ,  VARC_CLMAST                                     05456014
-                     ,  VARC_MONEDA                                     05457014
-                     ,  VARC_SUCURS                                     05458014
-                     ,  VARC_CTACAR                                     05459014
-                     ,  VARC_CTAABO                                     05460014
-                     ,  VARC_TEXTO                                      05461014
-                     ,  VARC_PRESEN                                     05462014
-                     ,  VARC_GRUPO                                      05463014
-                     ,  VARC_RUT                                        05464014
-                     ,  VARC_CNAE                                       05465014
-                     ,  VARC_SITUAC                                     05466014
-                     ,  VARC_EXEN1                                      05467014
-                     ,  VARC_EXEN2                                      05468014
-                     ,  VARC_EXEN3                                      05469014
-                     ,  VARC_EXEN4                                      05470014
-                     ,  VARC_EXEN5                                      05471014
-                     ,  VARC_EXEN6                                      05472014
-                     ,  VARC_EXEN7                                      05473014
-                     ,  VARC_EXEN8                                      05474014
-                     ,  VARC_EXEN9                                      05475014
-                     ,  VARC_EXEN10                                     05476014
-                     ,  VARC_ANALIS                                     05477014
-                     ,  VARC_CLACARGO                                   05478014
-                     ,  VARC_CLABONO                                    05479014
-                     ,  VARC_NUMDOM                                     05480014
-                     ,  VARC_CODSUS                                     05481014
-                     ,  VARC_FE_ULT_EXT                                 05482014
-                     ,  VARC_PAIS                                       05483014
-                     ,  VARC_FE_CARTERA                                 05484014
-                     ,  VARC_CLTELEX                                    05485014
-                     ,  VARC_FE_ALTA                                    05486014
-                     ,  VARC_VALORACION                                 05487014
-                     ,  VARC_VALEXTRJ                                   05488014
-                     ,  VARC_INVERSOR                                   05489014
-                     ,  VARC_DIRECTA                                    05490014
-                     ,  VARC_MAX_CVE_1                                  05491014
-                     ,  VARC_MAX_DCU_5                                  05492014
-                     ,  VARC_MAX_SUS_6                                  05493014
-                     ,  VARC_MAX_DIV_7                                  05494014
-                     ,  VARC_MAX_AMO_8                                  05495014
-                     ,  VARC_MAX_PAJ_9                                  05496014
-                     ,  VARC_FECHA_102                                  05497014
-                     ,  VARC_TARIFACUS                                  05498014
-                     ,  VARC_SWIFT_TELEX                                05499014
-                     ,  VARC_TELEX_2                                    05500014
-                     ,  VARC_GRUPO_CTAS                                 05501014
-                     ,  VARC_OPER_TIT                                   05502014
-                     ,  VARC_FEALTREG                                   05503014
-                     ,  VARC_FEULMOD                                    05504014
-                     ,  VARC_HORULMOD                                   05505014
-                     ,  VARC_NUMTER                                     05506014
-                     ,  VARC_USUARIO                                    05507014
-                     ,  VARC_FILLER                                     05508014
-                     ,  VARC_CTAVAL20                                   05509014
-      *@ZAL-INI                                                         05510014
-      *              ,  VARC_NUMMAN                                     05511014
-                     ,  VARC_GRUPO_CTAS                                 05512014
-      *@ZAL-FIN                                                         05513014
-                     ,  VARC_INDIMP                                     05514014
-                     ,  VARC_INDSAB                                     05515014
-                  INTO :VARC-CUENTA                                     05516014
-                     , :VARC-CENTAD                                     05517014
-                     , :VARC-NUMCLI                                     05518014
-                     , :VARC-CLMAST                                     05519014
-                     , :VARC-MONEDA                                     05520014
-                     , :VARC-SUCURS                                     05521014
-                     , :VARC-CTACAR                                     05522014
-                     , :VARC-CTAABO                                     05523014
-                     , :VARC-TEXTO                                      05524014
-                     , :VARC-PRESEN                                     05525014
-                     , :VARC-GRUPO                                      05526014
-                     , :VARC-RUT                                        05527014
-                     , :VARC-CNAE                                       05528014
-                     , :VARC-SITUAC                                     05529014
-                     , :VARC-EXEN1                                      05530014
-                     , :VARC-EXEN2                                      05531014
-                     , :VARC-EXEN3                                      05532014
-                     , :VARC-EXEN4                                      05533014
-                     , :VARC-EXEN5                                      05534014
-                     , :VARC-EXEN6                                      05535014
-                     , :VARC-EXEN7                                      05536014
-                     , :VARC-EXEN8                                      05537014
-                     , :VARC-EXEN9                                      05538014
-                     , :VARC-EXEN10                                     05539014
-                     , :VARC-ANALIS                                     05540014
-                     , :VARC-CLACARGO                                   05541014
-                     , :VARC-CLABONO                                    05542014
-                     , :VARC-NUMDOM                                     05543014
-                     , :VARC-CODSUS                                     05544014
-                     , :VARC-FE-ULT-EXT                                 05545014
-                     , :VARC-PAIS                                       05546014
-                     , :VARC-FE-CARTERA                                 05547014
-                     , :VARC-CLTELEX                                    05548014
-                     , :VARC-FE-ALTA                                    05549014
-                     , :VARC-VALORACION                                 05550014
-                     , :VARC-VALEXTRJ                                   05551014
-                     , :VARC-INVERSOR                                   05552014
-                     , :VARC-DIRECTA                                    05553014
-                     , :VARC-MAX-CVE-1                                  05554014
-                     , :VARC-MAX-DCU-5                                  05555014
-                     , :VARC-MAX-SUS-6                                  05556014
-                     , :VARC-MAX-DIV-7                                  05557014
-                     , :VARC-MAX-AMO-8                                  05558014
-                     , :VARC-MAX-PAJ-9                                  05559014
-                     , :VARC-FECHA-102                                  05560014
-                     , :VARC-TARIFACUS                                  05561014
-                     , :VARC-SWIFT-TELEX                                05562014
-                     , :VARC-TELEX-2                                    05563014
-                     , :VARC-GRUPO-CTAS                                 05564014
-                     , :VARC-OPER-TIT                                   05565014
-                     , :VARC-FEALTREG                                   05566014
-                     , :VARC-FEULMOD                                    05567014
-                     , :VARC-HORULMOD                                   05568014
-                     , :VARC-NUMTER                                     05569014
-                     , :VARC-USUARIO                                    05570014
-                     , :VARC-FILLER                                     05571014
-                     , :VARC-CTAVAL20                                   05572014
-      *@ZAL-INI                                                         05573014
-      *              , :VARC-NUMMAN                                     05574014
-                     , :VARC-GRUPO-CTAS                                 05575014
-      *@ZAL-FIN                                                         05576014
-                     , :VARC-INDIMP                                     05577014
-                     , :VARC-INDSAB                                     05578014
-                  FROM  VLDTARC                                         05579014
-                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     05580014
-           END-EXEC                                                     05581014
-      *                                                                 05582014
-           MOVE SQLCODE TO SQLCODE-AUX                                  05583014
-      *                                                                 05584014
-           EVALUATE TRUE                                                05585014
-              WHEN DB2-OK                                               05586014
-      *A2011-RUTLOG-I                                                   05587014
-                   INITIALIZE W-VLWCLOG0                                05588014
-                              LOGVLDTARC                                05589014
-                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          05590014
-                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      05591014
-                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   05592014
-                   MOVE DCLVLDTARC            TO  LOGVLDTARC            05593014
-                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  05594014
-                   PERFORM LLAMAR-VL7CRLOG                              05595014
-                      THRU LLAMAR-VL7CRLOG-FIN                          05596014
-      *A2011-RUTLOG-F                                                   05597014
-      *                                                                 05598014
-              WHEN  DB2-NOTFND                                          05599014
-                    MOVE  'VLE0142'   TO  CAA-COD-ERROR                 05600014
-                    MOVE  -1          TO  CTA0101L                      05601014
-                    PERFORM  3-FINAL                                    05602014
-      *                                                                 05603014
-              WHEN OTHER                                                05604014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                05605014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              05606014
-                   PERFORM 999-ABEND-DB2                                05607014
-      *                                                                 05608014
-           END-EVALUATE.                                                05609014
-      *                                                                 05610014
-           IF VARC-FILLER(01:20) NOT = NCC0101I OR                      05611014
-              VARC-FILLER(21:20) NOT = NC20101I                         05612014
-      *200804248-INI                                                    05613014
-              IF VARC-FILLER (11:02) = '91'                             05614014
-                 INITIALIZE                 W-BGECMDC                   05615014
-                 MOVE VARC-FILLER (01:4) TO MDC-ENTIDAD                 05616014
-                 MOVE VARC-FILLER (05:4) TO MDC-CENTRO-ALTA             05617014
-                 MOVE VARC-FILLER (11:2) TO MDC-CUENTA(1:2)             05618014
-                 MOVE VARC-FILLER (13:8) TO MDC-CUENTA(3:8)             05619014
-      *                                                                 05620014
-                 EXEC CICS                                              05621014
-                      LINK PROGRAM (BG2CMDC0)                           05622014
-                          COMMAREA (BGECMDC)                            05623014
-                 END-EXEC                                               05624014
-      *                                                                 05625014
-                 IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                   05626014
-                    MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA         05627014
-                    MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR       05628014
-                    PERFORM 999-ABEND-CICS                              05629014
-                 END-IF                                                 05630014
-      *                                                                 05631014
-                 EVALUATE MDC-CODERR                                    05632014
-                     WHEN SPACES                                        05633014
-                          IF MDC-SALDO-DISPON NOT = ZEROS               05634014
-                             MOVE MDC-SALDO-DISPON     TO W-SDOECON-EDIT05635014
-                             MOVE 'VLE2169'            TO CAA-COD-ERROR 05636014
-                           MOVE 'CTA-REGISTRO CON SAL' TO CAA-VAR1-ERROR05637014
-                             MOVE 'DO                ' TO CAA-VAR2-ERROR05638014
-                             MOVE W-SDOECON-EDIT TO CAA-VAR2-ERROR(4:15)05639014
-                             MOVE -1         TO CTA0101L                05640014
-                             PERFORM 3-FINAL                            05641014
-                          END-IF                                        05642014
-                     WHEN OTHER                                         05643014
-                          MOVE -1          TO NCC0101L                  05644014
-                          MOVE MDC-CODERR  TO CAA-COD-ERROR             05645014
-                          PERFORM 3-FINAL                               05646014
-                 END-EVALUATE                                           05647014
-              END-IF                                                    05648014
-      *200804248-FIN                                                    05649014
-      * SOLO SI LA MONEDA DE LA CUENTA A MODIFICAR ES DIFERENTE         05650014
+           MOVE SQLCODE TO SQLCODE-AUX                                  05432014
+      *                                                                 05433014
+           EVALUATE TRUE                                                05434014
+              WHEN DB2-OK                                               05435014
+      *A2011-RUTLOG-I                                                   05436014
+                   INITIALIZE W-VLWCLOG0                                05437014
+                              LOGVLDTARC                                05438014
+                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          05439014
+                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      05440014
+                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   05441014
+                   MOVE VARC-INVERSOR         TO  LARC-INVERSOR         05442014
+                   MOVE VARC-CUENTA           TO  LARC-CUENTA           05443014
+                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  05444014
+                   PERFORM LLAMAR-VL7CRLOG                              05445014
+                      THRU LLAMAR-VL7CRLOG-FIN                          05446014
+      *A2011-RUTLOG-F                                                   05447014
+                                                                        05448014
+      *            MOVE VARC-TARIFACUS      TO W-TARIFA-CUS             05449014
+                   MOVE VARC-INVERSOR       TO W-TARIFA-CUS             05450014
+      *                                                                 05451014
+              WHEN OTHER                                                05452014
+                   MOVE 'SELECT-CUS'  TO  ABC-REFERENCIA                05453014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              05454014
+                   PERFORM 999-ABEND-DB2                                05455014
+      *                                                                 05456014
+           END-EVALUATE.                                                05457014
+      *                                                                 05458014
+       CTAVAL-CUSTODIO-FIN. EXIT.                                       05459014
+      *                                                                 05460014
+       VAL-MOD-CTAS.                                                    05461014
+      *                                                                 05462014
+           MOVE CTA0101I                    TO W-CUENTA                 05463014
+           MOVE W-CUENTA                    TO VARC-CUENTA              05464014
+      *                                                                 05465014
+JPC@1 *    EXEC SQL                                                     05466014
+JPC@1 *         SELECT  *                                               05467014
+JPC@1 *           INTO :DCLVLDTARC                                      05468014
+JPC@1 *           FROM  VLDTARC                                         05469014
+JPC@1 *          WHERE  VARC_CUENTA  = :VARC-CUENTA                     05470014
+JPC@1 *    END-EXEC                                                     05471014
+           EXEC SQL                                                     05472014
+                SELECT  VARC_CUENTA                                     05473014
+                     ,  VARC_CENTAD                                     05474014
+                     ,  VARC_NUMCLI                                     05475014
+                     ,  VARC_CLMAST                                     05476014
+                     ,  VARC_MONEDA                                     05477014
+                     ,  VARC_SUCURS                                     05478014
+                     ,  VARC_CTACAR                                     05479014
+                     ,  VARC_CTAABO                                     05480014
+                     ,  VARC_TEXTO                                      05481014
+                     ,  VARC_PRESEN                                     05482014
+                     ,  VARC_GRUPO                                      05483014
+                     ,  VARC_RUT                                        05484014
+                     ,  VARC_CNAE                                       05485014
+                     ,  VARC_SITUAC                                     05486014
+                     ,  VARC_EXEN1                                      05487014
+                     ,  VARC_EXEN2                                      05488014
+                     ,  VARC_EXEN3                                      05489014
+                     ,  VARC_EXEN4                                      05490014
+                     ,  VARC_EXEN5                                      05491014
+                     ,  VARC_EXEN6                                      05492014
+                     ,  VARC_EXEN7                                      05493014
+                     ,  VARC_EXEN8                                      05494014
+                     ,  VARC_EXEN9                                      05495014
+                     ,  VARC_EXEN10                                     05496014
+                     ,  VARC_ANALIS                                     05497014
+                     ,  VARC_CLACARGO                                   05498014
+                     ,  VARC_CLABONO                                    05499014
+                     ,  VARC_NUMDOM                                     05500014
+                     ,  VARC_CODSUS                                     05501014
+                     ,  VARC_FE_ULT_EXT                                 05502014
+                     ,  VARC_PAIS                                       05503014
+                     ,  VARC_FE_CARTERA                                 05504014
+                     ,  VARC_CLTELEX                                    05505014
+                     ,  VARC_FE_ALTA                                    05506014
+                     ,  VARC_VALORACION                                 05507014
+                     ,  VARC_VALEXTRJ                                   05508014
+                     ,  VARC_INVERSOR                                   05509014
+                     ,  VARC_DIRECTA                                    05510014
+                     ,  VARC_MAX_CVE_1                                  05511014
+                     ,  VARC_MAX_DCU_5                                  05512014
+                     ,  VARC_MAX_SUS_6                                  05513014
+                     ,  VARC_MAX_DIV_7                                  05514014
+                     ,  VARC_MAX_AMO_8                                  05515014
+                     ,  VARC_MAX_PAJ_9                                  05516014
+                     ,  VARC_FECHA_102                                  05517014
+                     ,  VARC_TARIFACUS                                  05518014
+                     ,  VARC_SWIFT_TELEX                                05519014
+                     ,  VARC_TELEX_2                                    05520014
+                     ,  VARC_GRUPO_CTAS                                 05521014
+                     ,  VARC_OPER_TIT                                   05522014
+                     ,  VARC_FEALTREG                                   05523014
+                     ,  VARC_FEULMOD                                    05524014
+                     ,  VARC_HORULMOD                                   05525014
+                     ,  VARC_NUMTER                                     05526014
+                     ,  VARC_USUARIO                                    05527014
+                     ,  VARC_FILLER                                     05528014
+                     ,  VARC_CTAVAL20                                   05529014
+      *@ZAL-INI                                                         05530014
+      *              ,  VARC_NUMMAN                                     05531014
+                     ,  VARC_GRUPO_CTAS                                 05532014
+      *@ZAL-FIN                                                         05533014
+                     ,  VARC_INDIMP                                     05534014
+                     ,  VARC_INDSAB                                     05535014
+                  INTO :VARC-CUENTA                                     05536014
+                     , :VARC-CENTAD                                     05537014
+                     , :VARC-NUMCLI                                     05538014
+                     , :VARC-CLMAST                                     05539014
+                     , :VARC-MONEDA                                     05540014
+                     , :VARC-SUCURS                                     05541014
+                     , :VARC-CTACAR                                     05542014
+                     , :VARC-CTAABO                                     05543014
+                     , :VARC-TEXTO                                      05544014
+                     , :VARC-PRESEN                                     05545014
+                     , :VARC-GRUPO                                      05546014
+                     , :VARC-RUT                                        05547014
+                     , :VARC-CNAE                                       05548014
+                     , :VARC-SITUAC                                     05549014
+                     , :VARC-EXEN1                                      05550014
+                     , :VARC-EXEN2                                      05551014
+                     , :VARC-EXEN3                                      05552014
+                     , :VARC-EXEN4                                      05553014
+                     , :VARC-EXEN5                                      05554014
+                     , :VARC-EXEN6                                      05555014
+                     , :VARC-EXEN7                                      05556014
+                     , :VARC-EXEN8                                      05557014
+                     , :VARC-EXEN9                                      05558014
+                     , :VARC-EXEN10                                     05559014
+                     , :VARC-ANALIS                                     05560014
+                     , :VARC-CLACARGO                                   05561014
+                     , :VARC-CLABONO                                    05562014
+                     , :VARC-NUMDOM                                     05563014
+                     , :VARC-CODSUS                                     05564014
+                     , :VARC-FE-ULT-EXT                                 05565014
+                     , :VARC-PAIS                                       05566014
+                     , :VARC-FE-CARTERA                                 05567014
+                     , :VARC-CLTELEX                                    05568014
+                     , :VARC-FE-ALTA                                    05569014
+                     , :VARC-VALORACION                                 05570014
+                     , :VARC-VALEXTRJ                                   05571014
+                     , :VARC-INVERSOR                                   05572014
+                     , :VARC-DIRECTA                                    05573014
+                     , :VARC-MAX-CVE-1                                  05574014
+                     , :VARC-MAX-DCU-5                                  05575014
+                     , :VARC-MAX-SUS-6                                  05576014
+                     , :VARC-MAX-DIV-7                                  05577014
+                     , :VARC-MAX-AMO-8                                  05578014
+                     , :VARC-MAX-PAJ-9                                  05579014
+                     , :VARC-FECHA-102                                  05580014
+                     , :VARC-TARIFACUS                                  05581014
+                     , :VARC-SWIFT-TELEX                                05582014
+                     , :VARC-TELEX-2                                    05583014
+                     , :VARC-GRUPO-CTAS                                 05584014
+                     , :VARC-OPER-TIT                                   05585014
+                     , :VARC-FEALTREG                                   05586014
+                     , :VARC-FEULMOD                                    05587014
+                     , :VARC-HORULMOD                                   05588014
+                     , :VARC-NUMTER                                     05589014
+                     , :VARC-USUARIO                                    05590014
+                     , :VARC-FILLER                                     05591014
+                     , :VARC-CTAVAL20                                   05592014
+      *@ZAL-INI                                                         05593014
+      *              , :VARC-NUMMAN                                     05594014
+                     , :VARC-GRUPO-CTAS                                 05595014
+      *@ZAL-FIN                                                         05596014
+                     , :VARC-INDIMP                                     05597014
+                     , :VARC-INDSAB                                     05598014
+                  FROM  VLDTARC                                         05599014
+                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     05600014
+           END-EXEC                                                     05601014
+      *                                                                 05602014
+           MOVE SQLCODE TO SQLCODE-AUX                                  05603014
+      *                                                                 05604014
+           EVALUATE TRUE                                                05605014
+              WHEN DB2-OK                                               05606014
+      *A2011-RUTLOG-I                                                   05607014
+                   INITIALIZE W-VLWCLOG0                                05608014
+                              LOGVLDTARC                                05609014
+                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          05610014
+                   MOVE 'SELECT'              TO  VL7LOG-OPERACION      05611014
+                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   05612014
+                   MOVE DCLVLDTARC            TO  LOGVLDTARC            05613014
+                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  05614014
+                   PERFORM LLAMAR-VL7CRLOG                              05615014
+                      THRU LLAMAR-VL7CRLOG-FIN                          05616014
+      *A2011-RUTLOG-F                                                   05617014
+      *                                                                 05618014
+              WHEN  DB2-NOTFND                                          05619014
+                    MOVE  'VLE0142'   TO  CAA-COD-ERROR                 05620014
+                    MOVE  -1          TO  CTA0101L                      05621014
+                    PERFORM  3-FINAL                                    05622014
+      *                                                                 05623014
+              WHEN OTHER                                                05624014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                05625014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              05626014
+                   PERFORM 999-ABEND-DB2                                05627014
+      *                                                                 05628014
+           END-EVALUATE.                                                05629014
+      *                                                                 05630014
+           IF VARC-FILLER(01:20) NOT = NCC0101I OR                      05631014
+              VARC-FILLER(21:20) NOT = NC20101I                         05632014
+      *200804248-INI                                                    05633014
+              IF VARC-FILLER (11:02) = '91'                             05634014
+                 INITIALIZE                 W-BGECMDC                   05635014
+                 MOVE VARC-FILLER (01:4) TO MDC-ENTIDAD                 05636014
+                 MOVE VARC-FILLER (05:4) TO MDC-CENTRO-ALTA             05637014
+                 MOVE VARC-FILLER (11:2) TO MDC-CUENTA(1:2)             05638014
+                 MOVE VARC-FILLER (13:8) TO MDC-CUENTA(3:8)             05639014
+      *                                                                 05640014
+                 EXEC CICS                                              05641014
+                      LINK PROGRAM (BG2CMDC0)                           05642014
+                          COMMAREA (BGECMDC)                            05643014
+                 END-EXEC                                               05644014
+      *                                                                 05645014
+                 IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                   05646014
+                    MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA         05647014
+                    MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR       05648014
+                    PERFORM 999-ABEND-CICS                              05649014
+                 END-IF                                                 05650014
       *                                                                 05651014
-              PERFORM OBTENER-MONEDA1                                   05652014
-                 THRU OBTENER-MONEDA1-FIN                               05653014
-      *                                                                 05654014
-              PERFORM OBTENER-MONEDA2                                   05655014
-                 THRU OBTENER-MONEDA2-FIN                               05656014
-      *                                                                 05657014
-           END-IF.                                                      05658014
-      *                                                                 05659014
-      *    MOVE VARC-TARIFACUS TO W-TARIFA                              05660014
-           MOVE VARC-INVERSOR  TO W-TARIFA                              05661014
-      *                                                                 05662014
-           IF (W-TARIFA       NOT = TAF0101I OR                         05663014
-               VARC-EXEN1     NOT = CVE0101I OR                         05664014
-               VARC-EXEN5     NOT = DCU0101I OR                         05665014
-               VARC-EXEN6     NOT = SUS0101I OR                         05666014
-               VARC-EXEN7     NOT = DIV0101I OR                         05667014
-               VARC-EXEN8     NOT = AMO0101I OR                         05668014
-               VARC-EXEN9     NOT = PAJ0101I OR                         05669014
-               VARC-MAX-CVE-1 NOT = MCV0101I OR                         05670014
-               VARC-MAX-PAJ-9 NOT = MPJ0101I OR                         05671014
-               VARC-MAX-DCU-5 NOT = MDC0101I OR                         05672014
-               VARC-MAX-DIV-7 NOT = MDI0101I OR                         05673014
-               VARC-MAX-SUS-6 NOT = MSU0101I OR                         05674014
-      * MODIFICACION - MADRID - 24/05/1999.SE MODIFICA POR DESAPARECER  05675014
-      * EL CAMPO CORREO                                                 05676014
-               VARC-MAX-AMO-8 NOT = MAM0101I) AND                       05677014
-               CAA-CENTRO-CONT NOT = 0567                               05678014
-      *        VARC-MAX-AMO-8 NOT = MAM0101I OR                         05679014
-      *       (VARC-EXEN10        = 100      AND                        05680014
-      *        CCO0101I       NOT = 'N')       OR                       05681014
-      *       (VARC-EXEN10        = 000      AND                        05682014
-      *        CCO0101I       NOT = 'S'))      AND                      05683014
-      *        CAA-CENTRO-CONT NOT = 0567                               05684014
-      *FIN-MODIFICACION - MADRID - 24/05/1999.SE MODIFICA PORDESAPARECER05685014
-      * EL CAMPO CORREO                                                 05686014
-      *200806094-INI                                                    05687014
-      *        MOVE 'VLE1412'  TO CAA-COD-ERROR                         05688014
-      *        MOVE -1         TO CTA0101L                              05689014
-      *        PERFORM 3-FINAL                                          05690014
-               IF W-TARIFA        NOT = TAF0101I AND                    05691014
-                  CAA-CENTRO-CONT     = 0542     AND                    05692014
-                ((NCC0101I (11:02)    = '91'     AND                    05693014
-                  TAF0101I            =  99)     OR                     05694014
-      *200808196-INI                                                    05695014
-                 (NCC0101I (11:02)    = '16'     AND                    05696014
-                  TAF0101I            =  51))                           05697014
-      *200808196-FIN                                                    05698014
-                  CONTINUE                                              05699014
-               ELSE                                                     05700014
-                  MOVE 'VLE1412'  TO CAA-COD-ERROR                      05701014
-                  MOVE -1         TO CTA0101L                           05702014
-                  PERFORM 3-FINAL                                       05703014
-               END-IF                                                   05704014
-      *200806094-FIN                                                    05705014
-           END-IF.                                                      05706014
-      *                                                                 05707014
-       VAL-MOD-CTAS-FIN.   EXIT.                                        05708014
-      *                                                                 05709014
-      *                                                                 05710014
-      * VALIDAMOS EL CODIGO DE DOMICILIO TECLEADO O RECOGIDO DEL        05711014
-      * CLIENTE Y OBTENEMOS SI DESCRIPCION                              05712014
-      *                                                                 05713014
-      *BUSCAR-DOM.                                                      05714014
-      *                                                                 05715014
-      *    INITIALIZE                            PEWC5000               05716014
-      *                                                                 05717014
-      *    MOVE CAA-ENTIDAD                   TO W500-PECENTID          05718014
-      *    MOVE                               TO W500-OFIAPE            05719014
-      *    MOVE                               TO W500-CODISER           05720014
-      *    MOVE CTA0101I                      TO W500-NUMECTA(1:7)      05721014
-      *    MOVE DG20101I                      TO W500-NUMECTA(8:1)      05722014
-      *                                                                 05723014
-      *    EXEC CICS                                                    05724014
-      *         LINK PROGRAM ('PE2C5000')                               05725014
-      *         COMMAREA (PEWC5000)                                     05726014
-      *    END-EXEC.                                                    05727014
-      *                                                                 05728014
-      *    IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         05729014
-      *       MOVE 'ERROR EN PE2C5000'  TO ABC-REFERENCIA               05730014
-      *       MOVE 'PE2C5000'           TO ABC-OBJETO-ERROR             05731014
-      *       PERFORM 999-ABEND-CICS                                    05732014
-      *    END-IF.                                                      05733014
-      *                                                                 05734014
-      *    EVALUATE W000-CDRETORN                                       05735014
-      *      WHEN '00'                                                  05736014
-      *           MOVE W000-CONTOCUR        TO T260-DATOS               05737014
-      *           MOVE T260-DATOS(1:15)     TO DEC0101O                 05738014
-      *      WHEN '70'                                                  05739014
-      *      WHEN '80'                                                  05740014
-      *           MOVE  -1                  TO DCO0101L                 05741014
-      *           MOVE 'VLE1000'            TO CAA-COD-ERROR            05742014
-      *           MOVE 'TC2C1000'           TO CAA-VAR1-ERROR           05743014
-      *           MOVE W000-SQLCODE         TO W-SQLCODE-NUM            05744014
-      *           MOVE W-SQLCODE-NUM        TO W-SQLCODE-EDIT           05745014
-      *           MOVE W-SQLCODE-EDIT       TO CAA-VAR2-ERROR           05746014
-      *           PERFORM 3-FINAL                                       05747014
-      *      WHEN OTHER                                                 05748014
-      *           MOVE  -1                  TO DCO0101L                 05749014
-      *           MOVE 'VLE1225'            TO CAA-COD-ERROR            05750014
-      *           PERFORM 3-FINAL                                       05751014
-      *    END-EVALUATE.                                                05752014
-      *                                                                 05753014
-      *BUSCAR-DOM-FIN.   EXIT.                                          05754014
-      *                                                                 05755014
-      *                                                                 05756014
-      * VALIDAMOS EL CODIGO DE PAIS RECOGIDO DEL                        05757014
-      * CLIENTE                                                         05758014
-      *                                                                 05759014
-       BUSCAR-PAIS.                                                     05760014
-      *                                                                 05761014
-           INITIALIZE                            TCWC0000               05762014
-           MOVE '0112'                        TO W000-CDTABLA           05763014
-           MOVE CAA-ENTIDAD                   TO W000-STBANCO           05764014
-           MOVE CAA-IDIOMA-TERM               TO W000-TCCIDIOM          05765014
-           MOVE PAI0101I                      TO W000-CLAVTG(1:3)       05766014
-      *    MOVE W-PAIS-CLI                    TO W000-CLAVTG(1:3)       05767014
-           MOVE 01                            TO W000-NUCLAVE           05768014
-      *                                                                 05769014
-           EXEC CICS                                                    05770014
-                LINK PROGRAM (TC2C1000)                                 05771014
-                COMMAREA (TCWC0000)                                     05772014
-           END-EXEC.                                                    05773014
-      *                                                                 05774014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         05775014
-              MOVE 'ERROR EN TC2C1000'  TO ABC-REFERENCIA               05776014
-              MOVE 'TC2C1000'           TO ABC-OBJETO-ERROR             05777014
-              PERFORM 999-ABEND-CICS                                    05778014
-           END-IF                                                       05779014
-      *                                                                 05780014
-           EVALUATE W000-CDRETORN                                       05781014
-             WHEN '00'                                                  05782014
-                  CONTINUE                                              05783014
-      *           MOVE W000-CONTOCUR        TO T010-DATOS               05784014
-      *           MOVE T010-DATOS(41:3)     TO PAI0101O                 05785014
-             WHEN '70'                                                  05786014
-             WHEN '80'                                                  05787014
-                  MOVE  -1                  TO PAI0101L                 05788014
-                  MOVE 'VLE1000'            TO CAA-COD-ERROR            05789014
-                  MOVE 'TC2C1000'           TO CAA-VAR1-ERROR           05790014
-                  MOVE W000-SQLCODE         TO W-SQLCODE-NUM            05791014
-                  MOVE W-SQLCODE-NUM        TO W-SQLCODE-EDIT           05792014
-                  MOVE W-SQLCODE-EDIT       TO CAA-VAR2-ERROR           05793014
-                  PERFORM 3-FINAL                                       05794014
-             WHEN OTHER                                                 05795014
-      *           CONTINUE                                              05796014
-                  MOVE  -1                  TO PAI0101L                 05797014
-                  MOVE 'VLE0090'            TO CAA-COD-ERROR            05798014
-                  PERFORM 3-FINAL                                       05799014
-           END-EVALUATE.                                                05800014
-      *                                                                 05801014
-       BUSCAR-PAIS-FIN.   EXIT.                                         05802014
-      *                                                                 05803014
-      *                                                                 05804014
-       MOVER-A-TABLA.                                                   05805014
-      *                                                                 05806014
-           MOVE CTA0101I        TO W-CUENTA                             05807014
-           MOVE W-CUENTA        TO VARC-CUENTA                          05808014
-           MOVE MDA0101I        TO VARC-MONEDA                          05809014
-           MOVE ENT0101I        TO W-ENTIDAD                            05810014
-           MOVE W-ENTIDAD       TO VARC-CENTAD                          05811014
-           MOVE TIT0101I        TO W-TITULAR                            05812014
-           MOVE W-TITULAR       TO VARC-NUMCLI                          05813014
-           MOVE ZEROES          TO VARC-CTACAR                          05814014
-           MOVE ZEROES          TO VARC-CTAABO                          05815014
-           MOVE NCC0101I        TO W-CCC-CAR                            05816014
-           MOVE NC20101I        TO W-CCC-ABO                            05817014
-           MOVE VLWCCTA0        TO VARC-FILLER                          05818014
-           MOVE SUC0101I        TO W-SUCVAL                             05819014
-           MOVE W-SUCVAL        TO VARC-SUCURS                          05820014
-           MOVE IDI0101I        TO VARC-TEXTO                           05821014
-           MOVE DCO0101I        TO DCO0101-N                            05822014
-           MOVE DCO0101-N       TO VARC-NUMDOM                          05823014
-           MOVE TCL0101I        TO VARC-VALEXTRJ                        05824014
-      *   ????????' MODIFICAR EL CSU0101I, POR RUT0101I                 05825014
-      *    MOVE CSU0101I        TO VARC-CODSUS                          05826014
-           MOVE CSU0101I        TO VARC-RUT                             05827014
-           MOVE PAI0101I        TO VARC-PAIS(1:3)                       05828014
-           MOVE TAF0101I        TO W-TARIFA                             05829014
-      *    MOVE W-TARIFA        TO VARC-TARIFACUS                       05830014
-           MOVE W-TARIFA        TO VARC-INVERSOR                        05831014
-           MOVE SOT0101I        TO VARC-SWIFT-TELEX                     05832014
-      *                                                                 05833014
-           MOVE TEL0101I        TO CLA-TELEX-AUX                        05834014
-           MOVE CLTELEX-AUX     TO VARC-CLTELEX                         05835014
-           MOVE TELEX2-AUX      TO VARC-TELEX-2                         05836014
-      *                                                                 05837014
-           MOVE CVE0101I        TO VARC-EXEN1                           05838014
-           MOVE ZEROS           TO VARC-EXEN2                           05839014
-           MOVE ZEROS           TO VARC-EXEN3                           05840014
-           MOVE 100             TO VARC-EXEN4                           05841014
-           MOVE DCU0101I        TO VARC-EXEN5                           05842014
-           MOVE SUS0101I        TO VARC-EXEN6                           05843014
-           MOVE DIV0101I        TO VARC-EXEN7                           05844014
-           MOVE AMO0101I        TO VARC-EXEN8                           05845014
-           MOVE PAJ0101I        TO VARC-EXEN9                           05846014
-           MOVE MCV0101I        TO VARC-MAX-CVE-1                       05847014
-           MOVE MPJ0101I        TO VARC-MAX-PAJ-9                       05848014
-           MOVE MDC0101I        TO VARC-MAX-DCU-5                       05849014
-           MOVE MDI0101I        TO VARC-MAX-DIV-7                       05850014
-           MOVE MSU0101I        TO VARC-MAX-SUS-6                       05851014
-           MOVE MAM0101I        TO VARC-MAX-AMO-8                       05852014
-      *200503172-INI                                                    05853014
-           MOVE CIN0101I        TO VARC-CODSUS                          05854014
-      *200503172-FIN                                                    05855014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         05856014
-      *    IF CCO0101I = 'S'                                            05857014
-      *        MOVE   0         TO VARC-EXEN10                          05858014
-      *    ELSE                                                         05859014
-      *        MOVE 100         TO VARC-EXEN10                          05860014
-      *    END-IF.                                                      05861014
-      **                                                                05862014
-           MOVE   0         TO VARC-EXEN10                              05863014
-      **                                                                05864014
-      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         05865014
-      *200712034-INI                                                    05866014
-      *A2012-I.                                                         05867014
-      *    MOVE MAN0101I        TO VARC-NUMMAN.                         05868014
-      *A2012-F.                                                         05869014
-           MOVE MAN0101I        TO VARC-GRUPO-CTAS.                     05870014
-      *200712034-FIN                                                    05871014
-      *                                                                 05872014
-       MOVER-A-TABLA-FIN.   EXIT.                                       05873014
-      *                                                                 05874014
-       BUSCAR-NOMBRE.                                                   05875014
-      *                                                                 05876014
-           INITIALIZE                     W520-REGISTRO                 05877014
-           MOVE VARC-NUMCLI            TO W520-NUMCLIEN                 05878014
-      *                                                                 05879014
-           EXEC CICS                                                    05880014
-              LINK PROGRAM (PE2C5201)                                   05881014
-              COMMAREA (W520-REGISTRO)                                  05882014
-              LENGTH   (LENGTH OF W520-REGISTRO)                        05883014
-           END-EXEC                                                     05884014
-      *                                                                 05885014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             05886014
-              MOVE 'ERROR EN PE2C5201'  TO ABC-REFERENCIA               05887014
-              MOVE 'PE2C5201'           TO ABC-OBJETO-ERROR             05888014
-              PERFORM 999-ABEND-CICS                                    05889014
-           END-IF                                                       05890014
-      *                                                                 05891014
-           MOVE SPACES   TO NOM0101O                                    05892014
-      *                                                                 05893014
-           EVALUATE W520-PECRETOR                                       05894014
-             WHEN ZEROS                                                 05895014
-               CONTINUE                                                 05896014
-             WHEN 10                                                    05897014
-               MOVE '********* CLIENTE INEXISTENTE' TO NOM0101O         05898014
-             WHEN 99                                                    05899014
-               INITIALIZE   QGECABC                                     05900014
-               MOVE 'LINK PE2C5201'        TO ABC-REFERENCIA            05901014
-               MOVE W520-TABLENAME         TO ABC-OBJETO-ERROR          05902014
-               PERFORM 999-ABEND-DB2                                    05903014
-             WHEN OTHER                                                 05904014
-               MOVE  -1                  TO TIT0101L                    05905014
-               MOVE 'VLE0907'            TO CAA-COD-ERROR               05906014
-               MOVE 'PE2C5201'           TO CAA-VAR1-ERROR              05907014
-               MOVE W520-PECRETOR        TO CAA-VAR2-ERROR              05908014
-               PERFORM 3-FINAL                                          05909014
-           END-EVALUATE.                                                05910014
+                 EVALUATE MDC-CODERR                                    05652014
+                     WHEN SPACES                                        05653014
+                          IF MDC-SALDO-DISPON NOT = ZEROS               05654014
+                             MOVE MDC-SALDO-DISPON     TO W-SDOECON-EDIT05655014
+                             MOVE 'VLE2169'            TO CAA-COD-ERROR 05656014
+                           MOVE 'CTA-REGISTRO CON SAL' TO CAA-VAR1-ERROR05657014
+                             MOVE 'DO                ' TO CAA-VAR2-ERROR05658014
+                             MOVE W-SDOECON-EDIT TO CAA-VAR2-ERROR(4:15)05659014
+                             MOVE -1         TO CTA0101L                05660014
+                             PERFORM 3-FINAL                            05661014
+                          END-IF                                        05662014
+                     WHEN OTHER                                         05663014
+                          MOVE -1          TO NCC0101L                  05664014
+                          MOVE MDC-CODERR  TO CAA-COD-ERROR             05665014
+                          PERFORM 3-FINAL                               05666014
+                 END-EVALUATE                                           05667014
+              END-IF                                                    05668014
+      *200804248-FIN                                                    05669014
+      * SOLO SI LA MONEDA DE LA CUENTA A MODIFICAR ES DIFERENTE         05670014
+      *                                                                 05671014
+              PERFORM OBTENER-MONEDA1                                   05672014
+                 THRU OBTENER-MONEDA1-FIN                               05673014
+      *                                                                 05674014
+              PERFORM OBTENER-MONEDA2                                   05675014
+                 THRU OBTENER-MONEDA2-FIN                               05676014
+      *                                                                 05677014
+           END-IF.                                                      05678014
+      *                                                                 05679014
+      *    MOVE VARC-TARIFACUS TO W-TARIFA                              05680014
+           MOVE VARC-INVERSOR  TO W-TARIFA                              05681014
+      *                                                                 05682014
+           IF (W-TARIFA       NOT = TAF0101I OR                         05683014
+               VARC-EXEN1     NOT = CVE0101I OR                         05684014
+               VARC-EXEN5     NOT = DCU0101I OR                         05685014
+               VARC-EXEN6     NOT = SUS0101I OR                         05686014
+               VARC-EXEN7     NOT = DIV0101I OR                         05687014
+               VARC-EXEN8     NOT = AMO0101I OR                         05688014
+               VARC-EXEN9     NOT = PAJ0101I OR                         05689014
+               VARC-MAX-CVE-1 NOT = MCV0101I OR                         05690014
+               VARC-MAX-PAJ-9 NOT = MPJ0101I OR                         05691014
+               VARC-MAX-DCU-5 NOT = MDC0101I OR                         05692014
+               VARC-MAX-DIV-7 NOT = MDI0101I OR                         05693014
+               VARC-MAX-SUS-6 NOT = MSU0101I OR                         05694014
+      * MODIFICACION - MADRID - 24/05/1999.SE MODIFICA POR DESAPARECER  05695014
+      * EL CAMPO CORREO                                                 05696014
+               VARC-MAX-AMO-8 NOT = MAM0101I) AND                       05697014
+               CAA-CENTRO-CONT NOT = 0567                               05698014
+      *        VARC-MAX-AMO-8 NOT = MAM0101I OR                         05699014
+      *       (VARC-EXEN10        = 100      AND                        05700014
+      *        CCO0101I       NOT = 'N')       OR                       05701014
+      *       (VARC-EXEN10        = 000      AND                        05702014
+      *        CCO0101I       NOT = 'S'))      AND                      05703014
+      *        CAA-CENTRO-CONT NOT = 0567                               05704014
+      *FIN-MODIFICACION - MADRID - 24/05/1999.SE MODIFICA PORDESAPARECER05705014
+      * EL CAMPO CORREO                                                 05706014
+      *200806094-INI                                                    05707014
+      *        MOVE 'VLE1412'  TO CAA-COD-ERROR                         05708014
+      *        MOVE -1         TO CTA0101L                              05709014
+      *        PERFORM 3-FINAL                                          05710014
+               IF W-TARIFA        NOT = TAF0101I AND                    05711014
+                  CAA-CENTRO-CONT     = 0542     AND                    05712014
+                ((NCC0101I (11:02)    = '91'     AND                    05713014
+                  TAF0101I            =  99)     OR                     05714014
+      *200808196-INI                                                    05715014
+                 (NCC0101I (11:02)    = '16'     AND                    05716014
+                  TAF0101I            =  51))                           05717014
+      *200808196-FIN                                                    05718014
+                  CONTINUE                                              05719014
+               ELSE                                                     05720014
+                  MOVE 'VLE1412'  TO CAA-COD-ERROR                      05721014
+                  MOVE -1         TO CTA0101L                           05722014
+                  PERFORM 3-FINAL                                       05723014
+               END-IF                                                   05724014
+      *200806094-FIN                                                    05725014
+           END-IF.                                                      05726014
+      *                                                                 05727014
+       VAL-MOD-CTAS-FIN.   EXIT.                                        05728014
+      *                                                                 05729014
+      *                                                                 05730014
+      * VALIDAMOS EL CODIGO DE DOMICILIO TECLEADO O RECOGIDO DEL        05731014
+      * CLIENTE Y OBTENEMOS SI DESCRIPCION                              05732014
+      *                                                                 05733014
+      *BUSCAR-DOM.                                                      05734014
+      *                                                                 05735014
+      *    INITIALIZE                            PEWC5000               05736014
+      *                                                                 05737014
+      *    MOVE CAA-ENTIDAD                   TO W500-PECENTID          05738014
+      *    MOVE                               TO W500-OFIAPE            05739014
+      *    MOVE                               TO W500-CODISER           05740014
+      *    MOVE CTA0101I                      TO W500-NUMECTA(1:7)      05741014
+      *    MOVE DG20101I                      TO W500-NUMECTA(8:1)      05742014
+      *                                                                 05743014
+      *    EXEC CICS                                                    05744014
+      *         LINK PROGRAM ('PE2C5000')                               05745014
+      *         COMMAREA (PEWC5000)                                     05746014
+      *    END-EXEC.                                                    05747014
+      *                                                                 05748014
+      *    IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         05749014
+      *       MOVE 'ERROR EN PE2C5000'  TO ABC-REFERENCIA               05750014
+      *       MOVE 'PE2C5000'           TO ABC-OBJETO-ERROR             05751014
+      *       PERFORM 999-ABEND-CICS                                    05752014
+      *    END-IF.                                                      05753014
+      *                                                                 05754014
+      *    EVALUATE W000-CDRETORN                                       05755014
+      *      WHEN '00'                                                  05756014
+      *           MOVE W000-CONTOCUR        TO T260-DATOS               05757014
+      *           MOVE T260-DATOS(1:15)     TO DEC0101O                 05758014
+      *      WHEN '70'                                                  05759014
+      *      WHEN '80'                                                  05760014
+      *           MOVE  -1                  TO DCO0101L                 05761014
+      *           MOVE 'VLE1000'            TO CAA-COD-ERROR            05762014
+      *           MOVE 'TC2C1000'           TO CAA-VAR1-ERROR           05763014
+      *           MOVE W000-SQLCODE         TO W-SQLCODE-NUM            05764014
+      *           MOVE W-SQLCODE-NUM        TO W-SQLCODE-EDIT           05765014
+      *           MOVE W-SQLCODE-EDIT       TO CAA-VAR2-ERROR           05766014
+      *           PERFORM 3-FINAL                                       05767014
+      *      WHEN OTHER                                                 05768014
+      *           MOVE  -1                  TO DCO0101L                 05769014
+      *           MOVE 'VLE1225'            TO CAA-COD-ERROR            05770014
+      *           PERFORM 3-FINAL                                       05771014
+      *    END-EVALUATE.                                                05772014
+      *                                                                 05773014
+      *BUSCAR-DOM-FIN.   EXIT.                                          05774014
+      *                                                                 05775014
+      *                                                                 05776014
+      * VALIDAMOS EL CODIGO DE PAIS RECOGIDO DEL                        05777014
+      * CLIENTE                                                         05778014
+      *                                                                 05779014
+       BUSCAR-PAIS.                                                     05780014
+      *                                                                 05781014
+           INITIALIZE                            TCWC0000               05782014
+           MOVE '0112'                        TO W000-CDTABLA           05783014
+           MOVE CAA-ENTIDAD                   TO W000-STBANCO           05784014
+           MOVE CAA-IDIOMA-TERM               TO W000-TCCIDIOM          05785014
+           MOVE PAI0101I                      TO W000-CLAVTG(1:3)       05786014
+      *    MOVE W-PAIS-CLI                    TO W000-CLAVTG(1:3)       05787014
+           MOVE 01                            TO W000-NUCLAVE           05788014
+      *                                                                 05789014
+           EXEC CICS                                                    05790014
+                LINK PROGRAM (TC2C1000)                                 05791014
+                COMMAREA (TCWC0000)                                     05792014
+           END-EXEC.                                                    05793014
+      *                                                                 05794014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         05795014
+              MOVE 'ERROR EN TC2C1000'  TO ABC-REFERENCIA               05796014
+              MOVE 'TC2C1000'           TO ABC-OBJETO-ERROR             05797014
+              PERFORM 999-ABEND-CICS                                    05798014
+           END-IF                                                       05799014
+      *                                                                 05800014
+           EVALUATE W000-CDRETORN                                       05801014
+             WHEN '00'                                                  05802014
+                  CONTINUE                                              05803014
+      *           MOVE W000-CONTOCUR        TO T010-DATOS               05804014
+      *           MOVE T010-DATOS(41:3)     TO PAI0101O                 05805014
+             WHEN '70'                                                  05806014
+             WHEN '80'                                                  05807014
+                  MOVE  -1                  TO PAI0101L                 05808014
+                  MOVE 'VLE1000'            TO CAA-COD-ERROR            05809014
+                  MOVE 'TC2C1000'           TO CAA-VAR1-ERROR           05810014
+                  MOVE W000-SQLCODE         TO W-SQLCODE-NUM            05811014
+                  MOVE W-SQLCODE-NUM        TO W-SQLCODE-EDIT           05812014
+                  MOVE W-SQLCODE-EDIT       TO CAA-VAR2-ERROR           05813014
+                  PERFORM 3-FINAL                                       05814014
+             WHEN OTHER                                                 05815014
+      *           CONTINUE                                              05816014
+                  MOVE  -1                  TO PAI0101L                 05817014
+                  MOVE 'VLE0090'            TO CAA-COD-ERROR            05818014
+                  PERFORM 3-FINAL                                       05819014
+           END-EVALUATE.                                                05820014
+      *                                                                 05821014
+       BUSCAR-PAIS-FIN.   EXIT.                                         05822014
+      *                                                                 05823014
+      *                                                                 05824014
+       MOVER-A-TABLA.                                                   05825014
+      *                                                                 05826014
+           MOVE CTA0101I        TO W-CUENTA                             05827014
+           MOVE W-CUENTA        TO VARC-CUENTA                          05828014
+           MOVE MDA0101I        TO VARC-MONEDA                          05829014
+           MOVE ENT0101I        TO W-ENTIDAD                            05830014
+           MOVE W-ENTIDAD       TO VARC-CENTAD                          05831014
+           MOVE TIT0101I        TO W-TITULAR                            05832014
+           MOVE W-TITULAR       TO VARC-NUMCLI                          05833014
+           MOVE ZEROES          TO VARC-CTACAR                          05834014
+           MOVE ZEROES          TO VARC-CTAABO                          05835014
+           MOVE NCC0101I        TO W-CCC-CAR                            05836014
+           MOVE NC20101I        TO W-CCC-ABO                            05837014
+           MOVE VLWCCTA0        TO VARC-FILLER                          05838014
+           MOVE SUC0101I        TO W-SUCVAL                             05839014
+           MOVE W-SUCVAL        TO VARC-SUCURS                          05840014
+           MOVE IDI0101I        TO VARC-TEXTO                           05841014
+           MOVE DCO0101I        TO DCO0101-N                            05842014
+           MOVE DCO0101-N       TO VARC-NUMDOM                          05843014
+           MOVE TCL0101I        TO VARC-VALEXTRJ                        05844014
+      *   ????????' MODIFICAR EL CSU0101I, POR RUT0101I                 05845014
+      *    MOVE CSU0101I        TO VARC-CODSUS                          05846014
+           MOVE CSU0101I        TO VARC-RUT                             05847014
+           MOVE PAI0101I        TO VARC-PAIS(1:3)                       05848014
+           MOVE TAF0101I        TO W-TARIFA                             05849014
+      *    MOVE W-TARIFA        TO VARC-TARIFACUS                       05850014
+           MOVE W-TARIFA        TO VARC-INVERSOR                        05851014
+           MOVE SOT0101I        TO VARC-SWIFT-TELEX                     05852014
+      *                                                                 05853014
+           MOVE TEL0101I        TO CLA-TELEX-AUX                        05854014
+           MOVE CLTELEX-AUX     TO VARC-CLTELEX                         05855014
+           MOVE TELEX2-AUX      TO VARC-TELEX-2                         05856014
+      *                                                                 05857014
+           MOVE CVE0101I        TO VARC-EXEN1                           05858014
+           MOVE ZEROS           TO VARC-EXEN2                           05859014
+           MOVE ZEROS           TO VARC-EXEN3                           05860014
+           MOVE 100             TO VARC-EXEN4                           05861014
+           MOVE DCU0101I        TO VARC-EXEN5                           05862014
+           MOVE SUS0101I        TO VARC-EXEN6                           05863014
+           MOVE DIV0101I        TO VARC-EXEN7                           05864014
+           MOVE AMO0101I        TO VARC-EXEN8                           05865014
+           MOVE PAJ0101I        TO VARC-EXEN9                           05866014
+           MOVE MCV0101I        TO VARC-MAX-CVE-1                       05867014
+           MOVE MPJ0101I        TO VARC-MAX-PAJ-9                       05868014
+           MOVE MDC0101I        TO VARC-MAX-DCU-5                       05869014
+           MOVE MDI0101I        TO VARC-MAX-DIV-7                       05870014
+           MOVE MSU0101I        TO VARC-MAX-SUS-6                       05871014
+           MOVE MAM0101I        TO VARC-MAX-AMO-8                       05872014
+      *200503172-INI                                                    05873014
+           MOVE CIN0101I        TO VARC-CODSUS                          05874014
+      *200503172-FIN                                                    05875014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         05876014
+      *    IF CCO0101I = 'S'                                            05877014
+      *        MOVE   0         TO VARC-EXEN10                          05878014
+      *    ELSE                                                         05879014
+      *        MOVE 100         TO VARC-EXEN10                          05880014
+      *    END-IF.                                                      05881014
+      **                                                                05882014
+           MOVE   0         TO VARC-EXEN10                              05883014
+      **                                                                05884014
+      *LIMA-24-04-1999.SE QUITA EL CAMPO CORREO                         05885014
+      *200712034-INI                                                    05886014
+      *A2012-I.                                                         05887014
+      *    MOVE MAN0101I        TO VARC-NUMMAN.                         05888014
+      *A2012-F.                                                         05889014
+           MOVE MAN0101I        TO VARC-GRUPO-CTAS.                     05890014
+      *200712034-FIN                                                    05891014
+      *                                                                 05892014
+       MOVER-A-TABLA-FIN.   EXIT.                                       05893014
+      *                                                                 05894014
+       BUSCAR-NOMBRE.                                                   05895014
+      *                                                                 05896014
+           INITIALIZE                     W520-REGISTRO                 05897014
+           MOVE VARC-NUMCLI            TO W520-NUMCLIEN                 05898014
+      *                                                                 05899014
+           EXEC CICS                                                    05900014
+              LINK PROGRAM (PE2C5201)                                   05901014
+              COMMAREA (W520-REGISTRO)                                  05902014
+              LENGTH   (LENGTH OF W520-REGISTRO)                        05903014
+           END-EXEC                                                     05904014
+      *                                                                 05905014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             05906014
+              MOVE 'ERROR EN PE2C5201'  TO ABC-REFERENCIA               05907014
+              MOVE 'PE2C5201'           TO ABC-OBJETO-ERROR             05908014
+              PERFORM 999-ABEND-CICS                                    05909014
+           END-IF                                                       05910014
       *                                                                 05911014
-           IF  W520-PECRETOR = ZEROS                                    05912014
-              IF W520-SUJGRUP = 'F'                                     05913014
-                 STRING W520-NOMBRE DELIMITED BY '  ' ' '               05914014
-                        W520-PRIAPE DELIMITED BY '  ' ' '               05915014
-                        W520-SEGAPE DELIMITED BY '  '                   05916014
-                                             INTO NOM0101O              05917014
-              ELSE                                                      05918014
-                 STRING W520-NOMBRE DELIMITED BY SIZE                   05919014
-                        W520-PRIAPE DELIMITED BY SIZE                   05920014
-                        W520-SEGAPE DELIMITED BY SIZE                   05921014
-                                             INTO NOM0101O              05922014
-              END-IF                                                    05923014
-      *MODIFICACION-LOLO-04-08-1999.CONTROL PARA TIP.CLIENTE 'E'        05924014
-              IF W520-SUJGRUP = 'F'                                     05925014
-                   MOVE   'N'              TO   SW-PERSONA              05926014
-              ELSE                                                      05927014
-                   MOVE   'J'              TO   SW-PERSONA              05928014
-              END-IF                                                    05929014
-      *MODIFICACION-LOLO-04-08-1999.CONTROL PARA TIP.CLIENTE 'E'        05930014
-           END-IF.                                                      05931014
-      *                                                                 05932014
-       BUSCAR-NOMBRE-FIN.                                               05933014
-           EXIT.                                                        05934014
-      *                                                                 05935014
-       BUSCAR-TITULAR.                                                  05936014
-      *                                                                 05937014
-           INITIALIZE                     W520-REGISTRO                 05938014
-           MOVE TIT0101I               TO W520-NUMCLIEN                 05939014
-           MOVE SPACES                 TO NOM0101O                      05940014
-                                          WS-VL01-L05-TITULAR           05941014
-                                          W-DOMICILI1.                  05942014
-      *                                                                 05943014
-           EXEC CICS                                                    05944014
-              LINK PROGRAM (PE2C5201)                                   05945014
-              COMMAREA     (W520-REGISTRO)                              05946014
-              LENGTH       (LENGTH OF W520-REGISTRO)                    05947014
-           END-EXEC                                                     05948014
-      *                                                                 05949014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             05950014
-              MOVE 'ERROR EN PE2C5201'  TO ABC-REFERENCIA               05951014
-              MOVE 'PE2C5201'           TO ABC-OBJETO-ERROR             05952014
-              PERFORM 999-ABEND-CICS                                    05953014
-           END-IF                                                       05954014
+           MOVE SPACES   TO NOM0101O                                    05912014
+      *                                                                 05913014
+           EVALUATE W520-PECRETOR                                       05914014
+             WHEN ZEROS                                                 05915014
+               CONTINUE                                                 05916014
+             WHEN 10                                                    05917014
+               MOVE '********* CLIENTE INEXISTENTE' TO NOM0101O         05918014
+             WHEN 99                                                    05919014
+               INITIALIZE   QGECABC                                     05920014
+               MOVE 'LINK PE2C5201'        TO ABC-REFERENCIA            05921014
+               MOVE W520-TABLENAME         TO ABC-OBJETO-ERROR          05922014
+               PERFORM 999-ABEND-DB2                                    05923014
+             WHEN OTHER                                                 05924014
+               MOVE  -1                  TO TIT0101L                    05925014
+               MOVE 'VLE0907'            TO CAA-COD-ERROR               05926014
+               MOVE 'PE2C5201'           TO CAA-VAR1-ERROR              05927014
+               MOVE W520-PECRETOR        TO CAA-VAR2-ERROR              05928014
+               PERFORM 3-FINAL                                          05929014
+           END-EVALUATE.                                                05930014
+      *                                                                 05931014
+           IF  W520-PECRETOR = ZEROS                                    05932014
+              IF W520-SUJGRUP = 'F'                                     05933014
+                 STRING W520-NOMBRE DELIMITED BY '  ' ' '               05934014
+                        W520-PRIAPE DELIMITED BY '  ' ' '               05935014
+                        W520-SEGAPE DELIMITED BY '  '                   05936014
+                                             INTO NOM0101O              05937014
+              ELSE                                                      05938014
+                 STRING W520-NOMBRE DELIMITED BY SIZE                   05939014
+                        W520-PRIAPE DELIMITED BY SIZE                   05940014
+                        W520-SEGAPE DELIMITED BY SIZE                   05941014
+                                             INTO NOM0101O              05942014
+              END-IF                                                    05943014
+      *MODIFICACION-LOLO-04-08-1999.CONTROL PARA TIP.CLIENTE 'E'        05944014
+              IF W520-SUJGRUP = 'F'                                     05945014
+                   MOVE   'N'              TO   SW-PERSONA              05946014
+              ELSE                                                      05947014
+                   MOVE   'J'              TO   SW-PERSONA              05948014
+              END-IF                                                    05949014
+      *MODIFICACION-LOLO-04-08-1999.CONTROL PARA TIP.CLIENTE 'E'        05950014
+           END-IF.                                                      05951014
+      *                                                                 05952014
+       BUSCAR-NOMBRE-FIN.                                               05953014
+           EXIT.                                                        05954014
       *                                                                 05955014
-           EVALUATE W520-PECRETOR                                       05956014
-               WHEN ZEROS                                               05957014
-                    CONTINUE                                            05958014
-               WHEN 10                                                  05959014
-                    MOVE '********* CLIENTE INEXISTENTE' TO NOM0101O    05960014
-                    MOVE  -1                  TO TIT0101L               05961014
-                    MOVE 'VLE0677'            TO CAA-COD-ERROR          05962014
-                    PERFORM 3-FINAL                                     05963014
-               WHEN 99                                                  05964014
-                    INITIALIZE   QGECABC                                05965014
-                    MOVE 'LINK PE2C5201'        TO ABC-REFERENCIA       05966014
-                    MOVE W520-TABLENAME         TO ABC-OBJETO-ERROR     05967014
-                    PERFORM 999-ABEND-DB2                               05968014
-               WHEN OTHER                                               05969014
-                    MOVE  -1                  TO TIT0101L               05970014
-                    MOVE 'VLE0907'            TO CAA-COD-ERROR          05971014
-                    MOVE 'PE2C5201'           TO CAA-VAR1-ERROR         05972014
-                    MOVE W520-PECRETOR        TO CAA-VAR2-ERROR         05973014
-                    PERFORM 3-FINAL                                     05974014
-           END-EVALUATE.                                                05975014
-      *                                                                 05976014
-           STRING W520-IDEDIRE1 ' ' W520-DIREC1   ' '                   05977014
-                  W520-DIREC3   ' ' W520-APTTO    ' '                   05978014
-                  W520-IDEDIRE2 ' ' W520-DIREC2   ' '                   05979014
-                  W520-POBLACI  ' ' W520-CODPOST  DELIMITED BY '  '     05980014
-                                    INTO W-DOMICILI1.                   05981014
-                                                                        05982014
-           IF W520-PECRETOR = ZEROS                                     05983014
-      * CONTROL PARA TIP.CLIENTE 'E'                                    05984014
-              IF W520-SUJGRUP = 'F'                                     05985014
-                 MOVE   'N'            TO SW-PERSONA                    05986014
-              ELSE                                                      05987014
-                 MOVE   'J'            TO SW-PERSONA                    05988014
-              END-IF                                                    05989014
-              MOVE W520-SUJGRUP        TO W-JURIDI                      05990014
-              IF W520-SUJGRUP = 'F'                                     05991014
-                 STRING W520-NOMBRE DELIMITED BY '  ' ' '               05992014
-                        W520-PRIAPE DELIMITED BY '  ' ' '               05993014
-                        W520-SEGAPE DELIMITED BY '  '                   05994014
-                                             INTO WS-VL01-L05-TITULAR   05995014
-                 IF TCL0101I = SPACES                                   05996014
-                    MOVE   'N'                 TO TCL0101O              05997014
-                 ELSE                                                   05998014
-                     IF TCL0101I NOT = 'N' AND                          05999014
-                        TCL0101I NOT = 'P' AND                          06000014
-                        TCL0101I NOT = 'B' AND                          06001014
-                        TCL0101I NOT = 'E'                              06002014
-                        MOVE -1          TO TCL0101L                    06003014
-                        MOVE 'VLE1517'   TO CAA-COD-ERROR               06004014
-                        PERFORM 3-FINAL                                 06005014
-                     END-IF                                             06006014
-                 END-IF                                                 06007014
-              ELSE                                                      06008014
-                 STRING W520-NOMBRE DELIMITED BY SIZE                   06009014
-                        W520-PRIAPE DELIMITED BY SIZE                   06010014
-                        W520-SEGAPE DELIMITED BY SIZE                   06011014
-                                         INTO WS-VL01-L05-TITULAR       06012014
-                 IF TCL0101I = SPACES                                   06013014
-                        MOVE   'J'         TO TCL0101O                  06014014
-                 ELSE                                                   06015014
-                    IF TCL0101I = 'N' OR 'P'                            06016014
-                       MOVE -1          TO TCL0101L                     06017014
-                       MOVE 'VLE1518'   TO CAA-COD-ERROR                06018014
-                       PERFORM 3-FINAL                                  06019014
-                    END-IF                                              06020014
-      * COMNTROL TIP.CLI. 'E'                                           06021014
-                    IF TCL0101I = 'E' AND SW-PERSONA = 'N'              06022014
+       BUSCAR-TITULAR.                                                  05956014
+      *                                                                 05957014
+           INITIALIZE                     W520-REGISTRO                 05958014
+           MOVE TIT0101I               TO W520-NUMCLIEN                 05959014
+           MOVE SPACES                 TO NOM0101O                      05960014
+                                          WS-VL01-L05-TITULAR           05961014
+                                          W-DOMICILI1.                  05962014
+      *                                                                 05963014
+           EXEC CICS                                                    05964014
+              LINK PROGRAM (PE2C5201)                                   05965014
+              COMMAREA     (W520-REGISTRO)                              05966014
+              LENGTH       (LENGTH OF W520-REGISTRO)                    05967014
+           END-EXEC                                                     05968014
+      *                                                                 05969014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             05970014
+              MOVE 'ERROR EN PE2C5201'  TO ABC-REFERENCIA               05971014
+              MOVE 'PE2C5201'           TO ABC-OBJETO-ERROR             05972014
+              PERFORM 999-ABEND-CICS                                    05973014
+           END-IF                                                       05974014
+      *                                                                 05975014
+           EVALUATE W520-PECRETOR                                       05976014
+               WHEN ZEROS                                               05977014
+                    CONTINUE                                            05978014
+               WHEN 10                                                  05979014
+                    MOVE '********* CLIENTE INEXISTENTE' TO NOM0101O    05980014
+                    MOVE  -1                  TO TIT0101L               05981014
+                    MOVE 'VLE0677'            TO CAA-COD-ERROR          05982014
+                    PERFORM 3-FINAL                                     05983014
+               WHEN 99                                                  05984014
+                    INITIALIZE   QGECABC                                05985014
+                    MOVE 'LINK PE2C5201'        TO ABC-REFERENCIA       05986014
+                    MOVE W520-TABLENAME         TO ABC-OBJETO-ERROR     05987014
+                    PERFORM 999-ABEND-DB2                               05988014
+               WHEN OTHER                                               05989014
+                    MOVE  -1                  TO TIT0101L               05990014
+                    MOVE 'VLE0907'            TO CAA-COD-ERROR          05991014
+                    MOVE 'PE2C5201'           TO CAA-VAR1-ERROR         05992014
+                    MOVE W520-PECRETOR        TO CAA-VAR2-ERROR         05993014
+                    PERFORM 3-FINAL                                     05994014
+           END-EVALUATE.                                                05995014
+      *                                                                 05996014
+           STRING W520-IDEDIRE1 ' ' W520-DIREC1   ' '                   05997014
+                  W520-DIREC3   ' ' W520-APTTO    ' '                   05998014
+                  W520-IDEDIRE2 ' ' W520-DIREC2   ' '                   05999014
+                  W520-POBLACI  ' ' W520-CODPOST  DELIMITED BY '  '     06000014
+                                    INTO W-DOMICILI1.                   06001014
+                                                                        06002014
+           IF W520-PECRETOR = ZEROS                                     06003014
+      * CONTROL PARA TIP.CLIENTE 'E'                                    06004014
+              IF W520-SUJGRUP = 'F'                                     06005014
+                 MOVE   'N'            TO SW-PERSONA                    06006014
+              ELSE                                                      06007014
+                 MOVE   'J'            TO SW-PERSONA                    06008014
+              END-IF                                                    06009014
+              MOVE W520-SUJGRUP        TO W-JURIDI                      06010014
+              IF W520-SUJGRUP = 'F'                                     06011014
+                 STRING W520-NOMBRE DELIMITED BY '  ' ' '               06012014
+                        W520-PRIAPE DELIMITED BY '  ' ' '               06013014
+                        W520-SEGAPE DELIMITED BY '  '                   06014014
+                                             INTO WS-VL01-L05-TITULAR   06015014
+                 IF TCL0101I = SPACES                                   06016014
+                    MOVE   'N'                 TO TCL0101O              06017014
+                 ELSE                                                   06018014
+                     IF TCL0101I NOT = 'N' AND                          06019014
+                        TCL0101I NOT = 'P' AND                          06020014
+                        TCL0101I NOT = 'B' AND                          06021014
+                        TCL0101I NOT = 'E'                              06022014
                         MOVE -1          TO TCL0101L                    06023014
-                        MOVE 'VLE1518'   TO CAA-COD-ERROR               06024014
+                        MOVE 'VLE1517'   TO CAA-COD-ERROR               06024014
                         PERFORM 3-FINAL                                 06025014
                      END-IF                                             06026014
                  END-IF                                                 06027014
-              END-IF                                                    06028014
-              MOVE WS-VL01-L05-TITULAR   TO NOM0101O                    06029014
-           END-IF.                                                      06030014
-                                                                        06031014
-           IF PAI0101O = SPACES                                         06032014
-              MOVE W520-CODPAIS(1:3)     TO PAI0101O                    06033014
-           END-IF.                                                      06034014
-      *                                                                 06035014
-       BUSCAR-TITULAR-FIN.                                              06036014
-           EXIT.                                                        06037014
-                                                                        06038014
-       VER-TITULAR2.                                                    06039014
-           MOVE SPACES TO WS-VL01-L07-TITULAR  WS-VL01-L09-TITULAR      06040014
-                          WS-VL01-L07-TIPDOC   WS-VL01-L09-TIPDOC       06041014
-                          WS-VL01-L07-NRODOC   WS-VL01-L09-NRODOC       06042014
-                                                                        06043014
-                          WS-VL01-L08-TXTDIRE  WS-VL01-L10-TXTDIRE      06044014
-                          WS-VL01-L08-DIRECCI  WS-VL01-L10-DIRECCI      06045014
-                                                                        06046014
-                          WS-VL01-L11-TITULAR  WS-VL01-L13-TITULAR      06047014
-                          WS-VL01-L11-TIPDOC   WS-VL01-L13-TIPDOC       06048014
-                          WS-VL01-L11-NRODOC   WS-VL01-L13-NRODOC       06049014
-                                                                        06050014
-                          WS-VL01-L12-TXTDIRE  WS-VL01-L14-TXTDIRE      06051014
-                          WS-VL01-L12-DIRECCI  WS-VL01-L14-DIRECCI      06052014
-                                                                        06053014
-                          WS-VL01-L15-TITULAR  WS-VL01-L17-TITULAR      06054014
-                          WS-VL01-L15-TIPDOC   WS-VL01-L17-TIPDOC       06055014
-                          WS-VL01-L15-NRODOC   WS-VL01-L17-NRODOC       06056014
-                                                                        06057014
-                          WS-VL01-L16-TXTDIRE  WS-VL01-L18-TXTDIRE      06058014
-                          WS-VL01-L16-DIRECCI  WS-VL01-L18-DIRECCI      06059014
-                                                                        06060014
-                          WS-VL01-L19-TITULAR  WS-VL01-L21-TITULAR      06061014
-                          WS-VL01-L19-TIPDOC   WS-VL01-L21-TIPDOC       06062014
-                          WS-VL01-L19-NRODOC   WS-VL01-L21-NRODOC       06063014
-                                                                        06064014
-                          WS-VL01-L20-TXTDIRE  WS-VL01-L22-TXTDIRE      06065014
-                          WS-VL01-L20-DIRECCI  WS-VL01-L22-DIRECCI      06066014
-                           W-2DOS-TITULARES     W-2DOS-DIRECC.          06067014
-      *                                                                 06068014
-      *    IF VARC-CLMAST = 'S'                                         06069014
-              MOVE VARC-CUENTA    TO VADT-CUENTA                        06070014
-      *                                                                 06071014
-              PERFORM ABRIR-CURSOR-VADT                                 06072014
-                 THRU ABRIR-CURSOR-VADT-FIN                             06073014
-      *                                                                 06074014
-              PERFORM LEER-CURSOR-VADT                                  06075014
-                 THRU LEER-CURSOR-VADT-FIN                              06076014
-      *                                                                 06077014
-              MOVE ZEROS                     TO  W-COUNT                06078014
-              PERFORM UNTIL SQLCODE = 100                               06079014
-                 IF VADT-CLTITU = '4'                                   06080014
-                    INITIALIZE                      W520-REGISTRO       06081014
-                                                    W-2DOS-TITULARES    06082014
-                                                    W-2DOS-DIRECC       06083014
-                    MOVE VADT-NUMCLI            TO  W520-NUMCLIEN       06084014
-      *                                                                 06085014
-                    EXEC CICS                                           06086014
-                         LINK PROGRAM (PE2C5201)                        06087014
-                         COMMAREA     (W520-REGISTRO)                   06088014
-                         LENGTH       (LENGTH OF W520-REGISTRO)         06089014
-                    END-EXEC                                            06090014
+              ELSE                                                      06028014
+                 STRING W520-NOMBRE DELIMITED BY SIZE                   06029014
+                        W520-PRIAPE DELIMITED BY SIZE                   06030014
+                        W520-SEGAPE DELIMITED BY SIZE                   06031014
+                                         INTO WS-VL01-L05-TITULAR       06032014
+                 IF TCL0101I = SPACES                                   06033014
+                        MOVE   'J'         TO TCL0101O                  06034014
+                 ELSE                                                   06035014
+                    IF TCL0101I = 'N' OR 'P'                            06036014
+                       MOVE -1          TO TCL0101L                     06037014
+                       MOVE 'VLE1518'   TO CAA-COD-ERROR                06038014
+                       PERFORM 3-FINAL                                  06039014
+                    END-IF                                              06040014
+      * COMNTROL TIP.CLI. 'E'                                           06041014
+                    IF TCL0101I = 'E' AND SW-PERSONA = 'N'              06042014
+                        MOVE -1          TO TCL0101L                    06043014
+                        MOVE 'VLE1518'   TO CAA-COD-ERROR               06044014
+                        PERFORM 3-FINAL                                 06045014
+                     END-IF                                             06046014
+                 END-IF                                                 06047014
+              END-IF                                                    06048014
+              MOVE WS-VL01-L05-TITULAR   TO NOM0101O                    06049014
+           END-IF.                                                      06050014
+                                                                        06051014
+           IF PAI0101O = SPACES                                         06052014
+              MOVE W520-CODPAIS(1:3)     TO PAI0101O                    06053014
+           END-IF.                                                      06054014
+      *                                                                 06055014
+       BUSCAR-TITULAR-FIN.                                              06056014
+           EXIT.                                                        06057014
+                                                                        06058014
+LRH@10*                                                                 06058020
+LRH@10*-----------------------*                                         06058030
+LRH@10 BUSCAR-POR-RUT-NOMBRE.                                           06058040
+LRH@10*-----------------------*                                         06058050
+LRH@10*                                                                 06058060
+LRH@10     INITIALIZE                     PEWC5202                      06058070
+LRH@10     IF CSU0101I NOT = SPACES                                     06058080
+LRH@10        MOVE 'R'                 TO W5202-CRITERIO                06058090
+LRH@10        MOVE CSU0101I             TO W5202-RUT                    06058100
+LRH@10     ELSE                                                         06058110
+LRH@10        MOVE 'N'                 TO W5202-CRITERIO                06058120
+LRH@10        MOVE NOM0101I             TO W5202-NOMBRE                 06058130
+LRH@10     END-IF                                                       06058140
+LRH@10*                                                                 06058150
+LRH@10     EXEC CICS                                                    06058160
+LRH@10        LINK PROGRAM (PE2C5202)                                   06058170
+LRH@10             COMMAREA (PEWC5202)                                  06058180
+LRH@10             LENGTH   (LENGTH OF PEWC5202)                        06058190
+LRH@10     END-EXEC                                                     06058200
+LRH@10*                                                                 06058210
+LRH@10     IF EIBRESP NOT = DFHRESP(NORMAL)                             06058220
+LRH@10        MOVE 'ERROR EN PE2C5202'  TO ABC-REFERENCIA               06058230
+LRH@10        MOVE 'PE2C5202'           TO ABC-OBJETO-ERROR             06058240
+LRH@10        PERFORM 999-ABEND-CICS                                    06058250
+LRH@10     END-IF                                                       06058260
+LRH@10*                                                                 06058270
+LRH@10     EVALUATE W5202-PECRETOR                                      06058280
+LRH@10        WHEN '00'                                                 06058290
+LRH@10             MOVE W5202-NUMCLIEN     TO TIT0101I                  06058300
+LRH@10        WHEN '10'                                                 06058310
+LRH@10             MOVE -1                 TO TIT0101L                  06058320
+LRH@10             MOVE 'VLE0144'          TO CAA-COD-ERROR             06058330
+LRH@10             PERFORM 3-FINAL                                      06058340
+LRH@10        WHEN '20'                                                 06058350
+LRH@10             MOVE -1                 TO TIT0101L                  06058360
+LRH@10             MOVE 'VLE0145'          TO CAA-COD-ERROR             06058370
+LRH@10             PERFORM 3-FINAL                                      06058380
+LRH@10        WHEN '99'                                                 06058390
+LRH@10             INITIALIZE   QGECABC                                 06058400
+LRH@10             MOVE 'LINK PE2C5202'    TO ABC-REFERENCIA            06058410
+LRH@10             MOVE W5202-SQLCODE      TO ABC-OBJETO-ERROR          06058420
+LRH@10             PERFORM 999-ABEND-DB2                                06058430
+LRH@10        WHEN OTHER                                                06058440
+LRH@10             MOVE -1                 TO TIT0101L                  06058450
+LRH@10             MOVE 'VLE0907'          TO CAA-COD-ERROR             06058460
+LRH@10             MOVE 'PE2C5202'         TO CAA-VAR1-ERROR            06058470
+LRH@10             MOVE W5202-PECRETOR     TO CAA-VAR2-ERROR            06058480
+LRH@10             PERFORM 3-FINAL                                      06058490
+LRH@10     END-EVALUATE                                                 06058500
+LRH@10*                                                                 06058510
+LRH@10*---------------------------*                                     06058520
+LRH@10 BUSCAR-POR-RUT-NOMBRE-FIN.                                       06058530
+LRH@10*---------------------------*                                     06058540
+LRH@10     EXIT.                                                        06058550
+       VER-TITULAR2.                                                    06059014
+           MOVE SPACES TO WS-VL01-L07-TITULAR  WS-VL01-L09-TITULAR      06060014
+                          WS-VL01-L07-TIPDOC   WS-VL01-L09-TIPDOC       06061014
+                          WS-VL01-L07-NRODOC   WS-VL01-L09-NRODOC       06062014
+                                                                        06063014
+                          WS-VL01-L08-TXTDIRE  WS-VL01-L10-TXTDIRE      06064014
+                          WS-VL01-L08-DIRECCI  WS-VL01-L10-DIRECCI      06065014
+                                                                        06066014
+                          WS-VL01-L11-TITULAR  WS-VL01-L13-TITULAR      06067014
+                          WS-VL01-L11-TIPDOC   WS-VL01-L13-TIPDOC       06068014
+                          WS-VL01-L11-NRODOC   WS-VL01-L13-NRODOC       06069014
+                                                                        06070014
+                          WS-VL01-L12-TXTDIRE  WS-VL01-L14-TXTDIRE      06071014
+                          WS-VL01-L12-DIRECCI  WS-VL01-L14-DIRECCI      06072014
+                                                                        06073014
+                          WS-VL01-L15-TITULAR  WS-VL01-L17-TITULAR      06074014
+                          WS-VL01-L15-TIPDOC   WS-VL01-L17-TIPDOC       06075014
+                          WS-VL01-L15-NRODOC   WS-VL01-L17-NRODOC       06076014
+                                                                        06077014
+                          WS-VL01-L16-TXTDIRE  WS-VL01-L18-TXTDIRE      06078014
+                          WS-VL01-L16-DIRECCI  WS-VL01-L18-DIRECCI      06079014
+                                                                        06080014
+                          WS-VL01-L19-TITULAR  WS-VL01-L21-TITULAR      06081014
+                          WS-VL01-L19-TIPDOC   WS-VL01-L21-TIPDOC       06082014
+                          WS-VL01-L19-NRODOC   WS-VL01-L21-NRODOC       06083014
+                                                                        06084014
+                          WS-VL01-L20-TXTDIRE  WS-VL01-L22-TXTDIRE      06085014
+                          WS-VL01-L20-DIRECCI  WS-VL01-L22-DIRECCI      06086014
+                           W-2DOS-TITULARES     W-2DOS-DIRECC.          06087014
+      *                                                                 06088014
+      *    IF VARC-CLMAST = 'S'                                         06089014
+              MOVE VARC-CUENTA    TO VADT-CUENTA                        06090014
       *                                                                 06091014
-                    IF EIBRESP NOT = DFHRESP(NORMAL)                    06092014
-                       MOVE 'ERROR EN PE2C5201-2' TO ABC-REFERENCIA     06093014
-                       MOVE 'PE2C5201'            TO ABC-OBJETO-ERROR   06094014
-                       PERFORM 999-ABEND-CICS                           06095014
-                    END-IF                                              06096014
+              PERFORM ABRIR-CURSOR-VADT                                 06092014
+                 THRU ABRIR-CURSOR-VADT-FIN                             06093014
+      *                                                                 06094014
+              PERFORM LEER-CURSOR-VADT                                  06095014
+                 THRU LEER-CURSOR-VADT-FIN                              06096014
       *                                                                 06097014
-                    EVALUATE W520-PECRETOR                              06098014
-                        WHEN ZEROS                                      06099014
-                             ADD   1                   TO W-COUNT       06100014
-                        WHEN 99                                         06101014
-                             INITIALIZE   QGECABC                       06102014
-                             MOVE 'LINK PE2C5201'      TO ABC-REFERENCIA06103014
-                             MOVE W520-TABLENAME     TO ABC-OBJETO-ERROR06104014
-                             PERFORM 999-ABEND-DB2                      06105014
-                        WHEN OTHER                                      06106014
-                             MOVE  -1                  TO TIT0101L      06107014
-                             MOVE 'VLE0907'            TO CAA-COD-ERROR 06108014
-                             MOVE 'PE2C5201'           TO CAA-VAR1-ERROR06109014
-                             MOVE W520-PECRETOR        TO CAA-VAR2-ERROR06110014
-                             PERFORM 3-FINAL                            06111014
-                    END-EVALUATE                                        06112014
-      *                                                                 06113014
-                    IF W520-PECRETOR  = ZEROS                           06114014
-                       IF W520-SUJGRUP = 'F'                            06115014
-                          STRING W520-NOMBRE DELIMITED BY '  ' ' '      06116014
-                                 W520-PRIAPE DELIMITED BY '  ' ' '      06117014
-                                 W520-SEGAPE DELIMITED BY '  '          06118014
-                                                  INTO W-2DOS-TITULARES 06119014
-                       ELSE                                             06120014
-                          STRING W520-NOMBRE DELIMITED BY SIZE          06121014
-                                 W520-PRIAPE DELIMITED BY SIZE          06122014
-                                 W520-SEGAPE DELIMITED BY SIZE          06123014
-                                                  INTO W-2DOS-TITULARES 06124014
-                       END-IF                                           06125014
-                                                                        06126014
-                       STRING W520-IDEDIRE1 ' ' W520-DIREC1   ' '       06127014
-                              W520-DIREC3   ' ' W520-APTTO    ' '       06128014
-                              W520-IDEDIRE2 ' ' W520-DIREC2   ' '       06129014
-                              W520-POBLACI  ' ' W520-CODPOST            06130014
-                              DELIMITED BY '  '                         06131014
-                              INTO W-2DOS-DIRECC                        06132014
+              MOVE ZEROS                     TO  W-COUNT                06098014
+              PERFORM UNTIL SQLCODE = 100                               06099014
+                 IF VADT-CLTITU = '4'                                   06100014
+                    INITIALIZE                      W520-REGISTRO       06101014
+                                                    W-2DOS-TITULARES    06102014
+                                                    W-2DOS-DIRECC       06103014
+                    MOVE VADT-NUMCLI            TO  W520-NUMCLIEN       06104014
+      *                                                                 06105014
+                    EXEC CICS                                           06106014
+                         LINK PROGRAM (PE2C5201)                        06107014
+                         COMMAREA     (W520-REGISTRO)                   06108014
+                         LENGTH       (LENGTH OF W520-REGISTRO)         06109014
+                    END-EXEC                                            06110014
+      *                                                                 06111014
+                    IF EIBRESP NOT = DFHRESP(NORMAL)                    06112014
+                       MOVE 'ERROR EN PE2C5201-2' TO ABC-REFERENCIA     06113014
+                       MOVE 'PE2C5201'            TO ABC-OBJETO-ERROR   06114014
+                       PERFORM 999-ABEND-CICS                           06115014
+                    END-IF                                              06116014
+      *                                                                 06117014
+                    EVALUATE W520-PECRETOR                              06118014
+                        WHEN ZEROS                                      06119014
+                             ADD   1                   TO W-COUNT       06120014
+                        WHEN 99                                         06121014
+                             INITIALIZE   QGECABC                       06122014
+                             MOVE 'LINK PE2C5201'      TO ABC-REFERENCIA06123014
+                             MOVE W520-TABLENAME     TO ABC-OBJETO-ERROR06124014
+                             PERFORM 999-ABEND-DB2                      06125014
+                        WHEN OTHER                                      06126014
+                             MOVE  -1                  TO TIT0101L      06127014
+                             MOVE 'VLE0907'            TO CAA-COD-ERROR 06128014
+                             MOVE 'PE2C5201'           TO CAA-VAR1-ERROR06129014
+                             MOVE W520-PECRETOR        TO CAA-VAR2-ERROR06130014
+                             PERFORM 3-FINAL                            06131014
+                    END-EVALUATE                                        06132014
       *                                                                 06133014
-                       EVALUATE W-COUNT                                 06134014
-                       WHEN 1                                           06135014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L07-TITULAR06136014
-                           MOVE W520-CODIDENT     TO WS-VL01-L07-TIPDOC 06137014
-                           MOVE W520-CLAIDENT     TO WS-VL01-L07-NRODOC 06138014
-                                                                        06139014
-                           MOVE  'DIRECCION : '   TO WS-VL01-L08-TXTDIRE06140014
-                           MOVE W-2DOS-DIRECC     TO WS-VL01-L08-DIRECCI06141014
-                       WHEN 2                                           06142014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L09-TITULAR06143014
-                           MOVE W520-CODIDENT     TO WS-VL01-L09-TIPDOC 06144014
-                           MOVE W520-CLAIDENT     TO WS-VL01-L09-NRODOC 06145014
+                    IF W520-PECRETOR  = ZEROS                           06134014
+                       IF W520-SUJGRUP = 'F'                            06135014
+                          STRING W520-NOMBRE DELIMITED BY '  ' ' '      06136014
+                                 W520-PRIAPE DELIMITED BY '  ' ' '      06137014
+                                 W520-SEGAPE DELIMITED BY '  '          06138014
+                                                  INTO W-2DOS-TITULARES 06139014
+                       ELSE                                             06140014
+                          STRING W520-NOMBRE DELIMITED BY SIZE          06141014
+                                 W520-PRIAPE DELIMITED BY SIZE          06142014
+                                 W520-SEGAPE DELIMITED BY SIZE          06143014
+                                                  INTO W-2DOS-TITULARES 06144014
+                       END-IF                                           06145014
                                                                         06146014
-                           MOVE  'DIRECCION : '   TO WS-VL01-L10-TXTDIRE06147014
-                           MOVE W-2DOS-DIRECC     TO WS-VL01-L10-DIRECCI06148014
-                       WHEN 3                                           06149014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L11-TITULAR06150014
-                           MOVE W520-CODIDENT     TO WS-VL01-L11-TIPDOC 06151014
-                           MOVE W520-CLAIDENT     TO WS-VL01-L11-NRODOC 06152014
-                                                                        06153014
-                           MOVE  'DIRECCION : '   TO WS-VL01-L12-TXTDIRE06154014
-                           MOVE W-2DOS-DIRECC     TO WS-VL01-L12-DIRECCI06155014
-                       WHEN 4                                           06156014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L13-TITULAR06157014
-                           MOVE W520-CODIDENT     TO WS-VL01-L13-TIPDOC 06158014
-                           MOVE W520-CLAIDENT     TO WS-VL01-L13-NRODOC 06159014
-                                                                        06160014
-                           MOVE  'DIRECCION : '   TO WS-VL01-L14-TXTDIRE06161014
-                           MOVE W-2DOS-DIRECC     TO WS-VL01-L14-DIRECCI06162014
-                       WHEN 5                                           06163014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L15-TITULAR06164014
-                           MOVE W520-CODIDENT     TO WS-VL01-L15-TIPDOC 06165014
-                           MOVE W520-CLAIDENT     TO WS-VL01-L15-NRODOC 06166014
-                                                                        06167014
-                           MOVE  'DIRECCION : '   TO WS-VL01-L16-TXTDIRE06168014
-                           MOVE W-2DOS-DIRECC     TO WS-VL01-L16-DIRECCI06169014
-                       WHEN 6                                           06170014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L17-TITULAR06171014
-                           MOVE W520-CODIDENT     TO WS-VL01-L17-TIPDOC 06172014
-                           MOVE W520-CLAIDENT     TO WS-VL01-L17-NRODOC 06173014
-                                                                        06174014
-                           MOVE  'DIRECCION : '   TO WS-VL01-L18-TXTDIRE06175014
-                           MOVE W-2DOS-DIRECC     TO WS-VL01-L18-DIRECCI06176014
-                       WHEN 7                                           06177014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L19-TITULAR06178014
-                           MOVE W520-CODIDENT     TO WS-VL01-L19-TIPDOC 06179014
-                           MOVE W520-CLAIDENT     TO WS-VL01-L19-NRODOC 06180014
-                                                                        06181014
-                           MOVE  'DIRECCION : '   TO WS-VL01-L20-TXTDIRE06182014
-                           MOVE W-2DOS-DIRECC     TO WS-VL01-L20-DIRECCI06183014
-                       WHEN 8                                           06184014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L21-TITULAR06185014
-                           MOVE W520-CODIDENT     TO WS-VL01-L21-TIPDOC 06186014
-                           MOVE W520-CLAIDENT     TO WS-VL01-L21-NRODOC 06187014
-                                                                        06188014
-                           MOVE  'DIRECCION : '   TO WS-VL01-L22-TXTDIRE06189014
-                           MOVE W-2DOS-DIRECC     TO WS-VL01-L22-DIRECCI06190014
-                       END-EVALUATE                                     06191014
-                    END-IF                                              06192014
-                 END-IF                                                 06193014
-      *                                                                 06194014
-                 PERFORM LEER-CURSOR-VADT                               06195014
-                    THRU LEER-CURSOR-VADT-FIN                           06196014
-      *                                                                 06197014
-              END-PERFORM                                               06198014
-      *                                                                 06199014
-              PERFORM CERRAR-CURSOR-VADT                                06200014
-                 THRU CERRAR-CURSOR-VADT-FIN.                           06201014
-      *                                                                 06202014
-      *    END-IF.                                                      06203014
-      *                                                                 06204014
-       VER-TITULAR2-F.                                                  06205014
-           EXIT.                                                        06206014
-      *                                                                 06207014
-       VER-REPRESEN.                                                    06208014
-           MOVE SPACES TO WS-VL01-L24-REPR01   WS-VL01-L26-REPR02       06209014
-                          WS-VL01-L24-NOMB01   WS-VL01-L26-NOMB02       06210014
-                          WS-VL01-L24-TIPO01   WS-VL01-L26-TIPO02       06211014
-                                                                        06212014
-                          WS-VL01-L25-VCTO01   WS-VL01-L27-VCTO02       06213014
-                          WS-VL01-L25-FACU01   WS-VL01-L27-FACU02       06214014
-                                                                        06215014
-                          WS-VL01-L28-REPR03   WS-VL01-L30-REPR04       06216014
-                          WS-VL01-L28-NOMB03   WS-VL01-L30-NOMB04       06217014
-                          WS-VL01-L28-TIPO03   WS-VL01-L30-TIPO04       06218014
-                                                                        06219014
-                          WS-VL01-L29-VCTO03   WS-VL01-L31-VCTO04       06220014
-                          WS-VL01-L29-FACU03   WS-VL01-L31-FACU04       06221014
-                                                                        06222014
-                           W-2DOS-TITULARES.                            06223014
+                       STRING W520-IDEDIRE1 ' ' W520-DIREC1   ' '       06147014
+                              W520-DIREC3   ' ' W520-APTTO    ' '       06148014
+                              W520-IDEDIRE2 ' ' W520-DIREC2   ' '       06149014
+                              W520-POBLACI  ' ' W520-CODPOST            06150014
+                              DELIMITED BY '  '                         06151014
+                              INTO W-2DOS-DIRECC                        06152014
+      *                                                                 06153014
+                       EVALUATE W-COUNT                                 06154014
+                       WHEN 1                                           06155014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L07-TITULAR06156014
+                           MOVE W520-CODIDENT     TO WS-VL01-L07-TIPDOC 06157014
+                           MOVE W520-CLAIDENT     TO WS-VL01-L07-NRODOC 06158014
+                                                                        06159014
+                           MOVE  'DIRECCION : '   TO WS-VL01-L08-TXTDIRE06160014
+                           MOVE W-2DOS-DIRECC     TO WS-VL01-L08-DIRECCI06161014
+                       WHEN 2                                           06162014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L09-TITULAR06163014
+                           MOVE W520-CODIDENT     TO WS-VL01-L09-TIPDOC 06164014
+                           MOVE W520-CLAIDENT     TO WS-VL01-L09-NRODOC 06165014
+                                                                        06166014
+                           MOVE  'DIRECCION : '   TO WS-VL01-L10-TXTDIRE06167014
+                           MOVE W-2DOS-DIRECC     TO WS-VL01-L10-DIRECCI06168014
+                       WHEN 3                                           06169014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L11-TITULAR06170014
+                           MOVE W520-CODIDENT     TO WS-VL01-L11-TIPDOC 06171014
+                           MOVE W520-CLAIDENT     TO WS-VL01-L11-NRODOC 06172014
+                                                                        06173014
+                           MOVE  'DIRECCION : '   TO WS-VL01-L12-TXTDIRE06174014
+                           MOVE W-2DOS-DIRECC     TO WS-VL01-L12-DIRECCI06175014
+                       WHEN 4                                           06176014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L13-TITULAR06177014
+                           MOVE W520-CODIDENT     TO WS-VL01-L13-TIPDOC 06178014
+                           MOVE W520-CLAIDENT     TO WS-VL01-L13-NRODOC 06179014
+                                                                        06180014
+                           MOVE  'DIRECCION : '   TO WS-VL01-L14-TXTDIRE06181014
+                           MOVE W-2DOS-DIRECC     TO WS-VL01-L14-DIRECCI06182014
+                       WHEN 5                                           06183014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L15-TITULAR06184014
+                           MOVE W520-CODIDENT     TO WS-VL01-L15-TIPDOC 06185014
+                           MOVE W520-CLAIDENT     TO WS-VL01-L15-NRODOC 06186014
+                                                                        06187014
+                           MOVE  'DIRECCION : '   TO WS-VL01-L16-TXTDIRE06188014
+                           MOVE W-2DOS-DIRECC     TO WS-VL01-L16-DIRECCI06189014
+                       WHEN 6                                           06190014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L17-TITULAR06191014
+                           MOVE W520-CODIDENT     TO WS-VL01-L17-TIPDOC 06192014
+                           MOVE W520-CLAIDENT     TO WS-VL01-L17-NRODOC 06193014
+                                                                        06194014
+                           MOVE  'DIRECCION : '   TO WS-VL01-L18-TXTDIRE06195014
+                           MOVE W-2DOS-DIRECC     TO WS-VL01-L18-DIRECCI06196014
+                       WHEN 7                                           06197014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L19-TITULAR06198014
+                           MOVE W520-CODIDENT     TO WS-VL01-L19-TIPDOC 06199014
+                           MOVE W520-CLAIDENT     TO WS-VL01-L19-NRODOC 06200014
+                                                                        06201014
+                           MOVE  'DIRECCION : '   TO WS-VL01-L20-TXTDIRE06202014
+                           MOVE W-2DOS-DIRECC     TO WS-VL01-L20-DIRECCI06203014
+                       WHEN 8                                           06204014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L21-TITULAR06205014
+                           MOVE W520-CODIDENT     TO WS-VL01-L21-TIPDOC 06206014
+                           MOVE W520-CLAIDENT     TO WS-VL01-L21-NRODOC 06207014
+                                                                        06208014
+                           MOVE  'DIRECCION : '   TO WS-VL01-L22-TXTDIRE06209014
+                           MOVE W-2DOS-DIRECC     TO WS-VL01-L22-DIRECCI06210014
+                       END-EVALUATE                                     06211014
+                    END-IF                                              06212014
+                 END-IF                                                 06213014
+      *                                                                 06214014
+                 PERFORM LEER-CURSOR-VADT                               06215014
+                    THRU LEER-CURSOR-VADT-FIN                           06216014
+      *                                                                 06217014
+              END-PERFORM                                               06218014
+      *                                                                 06219014
+              PERFORM CERRAR-CURSOR-VADT                                06220014
+                 THRU CERRAR-CURSOR-VADT-FIN.                           06221014
+      *                                                                 06222014
+      *    END-IF.                                                      06223014
       *                                                                 06224014
-      *    IF VARC-CLMAST = 'S'                                         06225014
-              MOVE VARC-CUENTA    TO VADT-CUENTA                        06226014
+       VER-TITULAR2-F.                                                  06225014
+           EXIT.                                                        06226014
       *                                                                 06227014
-              PERFORM ABRIR-CURSOR-VADT                                 06228014
-                 THRU ABRIR-CURSOR-VADT-FIN                             06229014
-      *                                                                 06230014
-              PERFORM LEER-CURSOR-VADT                                  06231014
-                 THRU LEER-CURSOR-VADT-FIN                              06232014
-      *                                                                 06233014
-              MOVE ZEROS                     TO  W-COUNT                06234014
-              PERFORM UNTIL SQLCODE = 100                               06235014
-                      OR    W-COUNT >  4                                06236014
-                 IF VADT-CLTITU NOT = '4'                               06237014
-                    INITIALIZE                      W520-REGISTRO       06238014
-                                                    W-2DOS-TITULARES    06239014
-                    MOVE VADT-NUMCLI            TO  W520-NUMCLIEN       06240014
-      *                                                                 06241014
-                    EXEC CICS                                           06242014
-                         LINK PROGRAM (PE2C5201)                        06243014
-                         COMMAREA     (W520-REGISTRO)                   06244014
-                         LENGTH       (LENGTH OF W520-REGISTRO)         06245014
-                    END-EXEC                                            06246014
+       VER-REPRESEN.                                                    06228014
+           MOVE SPACES TO WS-VL01-L24-REPR01   WS-VL01-L26-REPR02       06229014
+                          WS-VL01-L24-NOMB01   WS-VL01-L26-NOMB02       06230014
+                          WS-VL01-L24-TIPO01   WS-VL01-L26-TIPO02       06231014
+                                                                        06232014
+                          WS-VL01-L25-VCTO01   WS-VL01-L27-VCTO02       06233014
+                          WS-VL01-L25-FACU01   WS-VL01-L27-FACU02       06234014
+                                                                        06235014
+                          WS-VL01-L28-REPR03   WS-VL01-L30-REPR04       06236014
+                          WS-VL01-L28-NOMB03   WS-VL01-L30-NOMB04       06237014
+                          WS-VL01-L28-TIPO03   WS-VL01-L30-TIPO04       06238014
+                                                                        06239014
+                          WS-VL01-L29-VCTO03   WS-VL01-L31-VCTO04       06240014
+                          WS-VL01-L29-FACU03   WS-VL01-L31-FACU04       06241014
+                                                                        06242014
+                           W-2DOS-TITULARES.                            06243014
+      *                                                                 06244014
+      *    IF VARC-CLMAST = 'S'                                         06245014
+              MOVE VARC-CUENTA    TO VADT-CUENTA                        06246014
       *                                                                 06247014
-                    IF EIBRESP NOT = DFHRESP(NORMAL)                    06248014
-                       MOVE 'ERROR EN PE2C5201-2' TO ABC-REFERENCIA     06249014
-                       MOVE 'PE2C5201'            TO ABC-OBJETO-ERROR   06250014
-                       PERFORM 999-ABEND-CICS                           06251014
-                    END-IF                                              06252014
+              PERFORM ABRIR-CURSOR-VADT                                 06248014
+                 THRU ABRIR-CURSOR-VADT-FIN                             06249014
+      *                                                                 06250014
+              PERFORM LEER-CURSOR-VADT                                  06251014
+                 THRU LEER-CURSOR-VADT-FIN                              06252014
       *                                                                 06253014
-                    EVALUATE W520-PECRETOR                              06254014
-                        WHEN ZEROS                                      06255014
-                             ADD   1                   TO W-COUNT       06256014
-                        WHEN 99                                         06257014
-                             INITIALIZE   QGECABC                       06258014
-                             MOVE 'LINK PE2C5201'      TO ABC-REFERENCIA06259014
-                             MOVE W520-TABLENAME     TO ABC-OBJETO-ERROR06260014
-                             PERFORM 999-ABEND-DB2                      06261014
-                        WHEN OTHER                                      06262014
-                             MOVE  -1                  TO TIT0101L      06263014
-                             MOVE 'VLE0907'            TO CAA-COD-ERROR 06264014
-                             MOVE 'PE2C5201'           TO CAA-VAR1-ERROR06265014
-                             MOVE W520-PECRETOR        TO CAA-VAR2-ERROR06266014
-                             PERFORM 3-FINAL                            06267014
-                    END-EVALUATE                                        06268014
-      *                                                                 06269014
-                    IF W520-PECRETOR  = ZEROS                           06270014
-                       IF W520-SUJGRUP = 'F'                            06271014
-                          STRING W520-NOMBRE DELIMITED BY '  ' ' '      06272014
-                                 W520-PRIAPE DELIMITED BY '  ' ' '      06273014
-                                 W520-SEGAPE DELIMITED BY '  '          06274014
-                                                  INTO W-2DOS-TITULARES 06275014
-                       ELSE                                             06276014
-                          STRING W520-NOMBRE DELIMITED BY SIZE          06277014
-                                 W520-PRIAPE DELIMITED BY SIZE          06278014
-                                 W520-SEGAPE DELIMITED BY SIZE          06279014
-                                                  INTO W-2DOS-TITULARES 06280014
-                       END-IF                                           06281014
-                                                                        06282014
-                       MOVE VADT-FEVENCTO     TO W-FECHA-AMD-N          06283014
-                       MOVE W-AA-AMD          TO W-AA-DMA-G             06284014
-                       MOVE W-MM-AMD          TO W-MM-DMA-G             06285014
-                       MOVE W-DD-AMD          TO W-DD-DMA-G             06286014
-                                                                        06287014
-                       EVALUATE VADT-CLTITU                             06288014
-                       WHEN 2                                           06289014
-                         IF VADT-ADMIN = 'S'                            06290014
-                            MOVE 'ADMIN. CARTERA      ' TO W-TIPO-VINCUL06291014
-                            MOVE W-MSG-001              TO W-FACULTAD   06292014
-                         ELSE                                           06293014
-                            MOVE 'REPRESENTANTE       ' TO W-TIPO-VINCUL06294014
-                            MOVE W-MSG-002              TO W-FACULTAD   06295014
-                         END-IF                                         06296014
-                       WHEN 3                                           06297014
-                            MOVE 'AUTORIZADO          ' TO W-TIPO-VINCUL06298014
-                            MOVE W-MSG-003              TO W-FACULTAD   06299014
-                       WHEN 8                                           06300014
-                            MOVE 'USUFRUCTUARIO       ' TO W-TIPO-VINCUL06301014
-                            MOVE W-MSG-004              TO W-FACULTAD   06302014
-                       WHEN OTHER                                       06303014
-                            MOVE SPACES                 TO W-TIPO-VINCUL06304014
-                                                           W-FACULTAD   06305014
-                       END-EVALUATE                                     06306014
+              MOVE ZEROS                     TO  W-COUNT                06254014
+              PERFORM UNTIL SQLCODE = 100                               06255014
+                      OR    W-COUNT >  4                                06256014
+                 IF VADT-CLTITU NOT = '4'                               06257014
+                    INITIALIZE                      W520-REGISTRO       06258014
+                                                    W-2DOS-TITULARES    06259014
+                    MOVE VADT-NUMCLI            TO  W520-NUMCLIEN       06260014
+      *                                                                 06261014
+                    EXEC CICS                                           06262014
+                         LINK PROGRAM (PE2C5201)                        06263014
+                         COMMAREA     (W520-REGISTRO)                   06264014
+                         LENGTH       (LENGTH OF W520-REGISTRO)         06265014
+                    END-EXEC                                            06266014
+      *                                                                 06267014
+                    IF EIBRESP NOT = DFHRESP(NORMAL)                    06268014
+                       MOVE 'ERROR EN PE2C5201-2' TO ABC-REFERENCIA     06269014
+                       MOVE 'PE2C5201'            TO ABC-OBJETO-ERROR   06270014
+                       PERFORM 999-ABEND-CICS                           06271014
+                    END-IF                                              06272014
+      *                                                                 06273014
+                    EVALUATE W520-PECRETOR                              06274014
+                        WHEN ZEROS                                      06275014
+                             ADD   1                   TO W-COUNT       06276014
+                        WHEN 99                                         06277014
+                             INITIALIZE   QGECABC                       06278014
+                             MOVE 'LINK PE2C5201'      TO ABC-REFERENCIA06279014
+                             MOVE W520-TABLENAME     TO ABC-OBJETO-ERROR06280014
+                             PERFORM 999-ABEND-DB2                      06281014
+                        WHEN OTHER                                      06282014
+                             MOVE  -1                  TO TIT0101L      06283014
+                             MOVE 'VLE0907'            TO CAA-COD-ERROR 06284014
+                             MOVE 'PE2C5201'           TO CAA-VAR1-ERROR06285014
+                             MOVE W520-PECRETOR        TO CAA-VAR2-ERROR06286014
+                             PERFORM 3-FINAL                            06287014
+                    END-EVALUATE                                        06288014
+      *                                                                 06289014
+                    IF W520-PECRETOR  = ZEROS                           06290014
+                       IF W520-SUJGRUP = 'F'                            06291014
+                          STRING W520-NOMBRE DELIMITED BY '  ' ' '      06292014
+                                 W520-PRIAPE DELIMITED BY '  ' ' '      06293014
+                                 W520-SEGAPE DELIMITED BY '  '          06294014
+                                                  INTO W-2DOS-TITULARES 06295014
+                       ELSE                                             06296014
+                          STRING W520-NOMBRE DELIMITED BY SIZE          06297014
+                                 W520-PRIAPE DELIMITED BY SIZE          06298014
+                                 W520-SEGAPE DELIMITED BY SIZE          06299014
+                                                  INTO W-2DOS-TITULARES 06300014
+                       END-IF                                           06301014
+                                                                        06302014
+                       MOVE VADT-FEVENCTO     TO W-FECHA-AMD-N          06303014
+                       MOVE W-AA-AMD          TO W-AA-DMA-G             06304014
+                       MOVE W-MM-AMD          TO W-MM-DMA-G             06305014
+                       MOVE W-DD-AMD          TO W-DD-DMA-G             06306014
                                                                         06307014
-                       EVALUATE W-COUNT                                 06308014
-                       WHEN 1                                           06309014
-                           MOVE VADT-NUMCLI       TO WS-VL01-L24-REPR01 06310014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L24-NOMB01 06311014
-                           MOVE W-TIPO-VINCUL     TO WS-VL01-L24-TIPO01 06312014
-                                                                        06313014
-                           MOVE W-FECHA-DMA-G     TO WS-VL01-L25-VCTO01 06314014
-                           MOVE W-FACULTAD        TO WS-VL01-L25-FACU01 06315014
-                       WHEN 2                                           06316014
-                           MOVE VADT-NUMCLI       TO WS-VL01-L26-REPR02 06317014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L26-NOMB02 06318014
-                           MOVE W-TIPO-VINCUL     TO WS-VL01-L26-TIPO02 06319014
-                                                                        06320014
-                           MOVE W-FECHA-DMA-G     TO WS-VL01-L27-VCTO02 06321014
-                           MOVE W-FACULTAD        TO WS-VL01-L27-FACU02 06322014
-                       WHEN 3                                           06323014
-                           MOVE VADT-NUMCLI       TO WS-VL01-L28-REPR03 06324014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L28-NOMB03 06325014
-                           MOVE W-TIPO-VINCUL     TO WS-VL01-L28-TIPO03 06326014
+                       EVALUATE VADT-CLTITU                             06308014
+                       WHEN 2                                           06309014
+                         IF VADT-ADMIN = 'S'                            06310014
+                            MOVE 'ADMIN. CARTERA      ' TO W-TIPO-VINCUL06311014
+                            MOVE W-MSG-001              TO W-FACULTAD   06312014
+                         ELSE                                           06313014
+                            MOVE 'REPRESENTANTE       ' TO W-TIPO-VINCUL06314014
+                            MOVE W-MSG-002              TO W-FACULTAD   06315014
+                         END-IF                                         06316014
+                       WHEN 3                                           06317014
+                            MOVE 'AUTORIZADO          ' TO W-TIPO-VINCUL06318014
+                            MOVE W-MSG-003              TO W-FACULTAD   06319014
+                       WHEN 8                                           06320014
+                            MOVE 'USUFRUCTUARIO       ' TO W-TIPO-VINCUL06321014
+                            MOVE W-MSG-004              TO W-FACULTAD   06322014
+                       WHEN OTHER                                       06323014
+                            MOVE SPACES                 TO W-TIPO-VINCUL06324014
+                                                           W-FACULTAD   06325014
+                       END-EVALUATE                                     06326014
                                                                         06327014
-                           MOVE W-FECHA-DMA-G     TO WS-VL01-L29-VCTO03 06328014
-                           MOVE W-FACULTAD        TO WS-VL01-L29-FACU03 06329014
-                       WHEN 4                                           06330014
-                           MOVE VADT-NUMCLI       TO WS-VL01-L30-REPR04 06331014
-                           MOVE W-2DOS-TITULARES  TO WS-VL01-L30-NOMB04 06332014
-                           MOVE W-TIPO-VINCUL     TO WS-VL01-L30-TIPO04 06333014
-                                                                        06334014
-                           MOVE W-FECHA-DMA-G     TO WS-VL01-L31-VCTO04 06335014
-                           MOVE W-FACULTAD        TO WS-VL01-L31-FACU04 06336014
-                       END-EVALUATE                                     06337014
-                    END-IF                                              06338014
-                 END-IF                                                 06339014
-      *                                                                 06340014
-                 PERFORM LEER-CURSOR-VADT                               06341014
-                    THRU LEER-CURSOR-VADT-FIN                           06342014
-      *                                                                 06343014
-              END-PERFORM                                               06344014
-      *                                                                 06345014
-              PERFORM CERRAR-CURSOR-VADT                                06346014
-                 THRU CERRAR-CURSOR-VADT-FIN.                           06347014
-      *                                                                 06348014
-      *    END-IF.                                                      06349014
-      *                                                                 06350014
-       VER-REPRESEN-F.                                                  06351014
-           EXIT.                                                        06352014
-       DIREC-CORRES.                                                    06353014
-           INITIALIZE                PEWC5400                           06354014
-                                     WS-VL01-L23-DIRECORR.              06355014
-           MOVE END0101O          TO W540-PECENTID                      06356014
-           MOVE CEN0101O          TO W540-OFIAPE                        06357014
-           MOVE PRD0101O          TO W540-CODISER                       06358014
-           MOVE CTA0101O          TO W540-NUMECTA (01:07)               06359014
-           MOVE DG20101O          TO W540-NUMECTA (08:01)               06360014
-           MOVE 'R'               TO W540-IDIOMA.                       06361014
-           EXEC CICS                                                    06362014
-                LINK PROGRAM (PE2C5400)                                 06363014
-                COMMAREA (PEWC5400)                                     06364014
-           END-EXEC.                                                    06365014
-      *                                                                 06366014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06367014
-              MOVE 'ERROR EN PE2C5400'  TO ABC-REFERENCIA               06368014
-              MOVE 'PE2C5400'           TO ABC-OBJETO-ERROR             06369014
-              PERFORM 999-ABEND-CICS                                    06370014
-           END-IF.                                                      06371014
-                                                                        06372014
-           EVALUATE W540-PECRETOR                                       06373014
-               WHEN '00'                                                06374014
-                    CONTINUE                                            06375014
-               WHEN OTHER                                               06376014
-                    MOVE 'VLE0907'      TO CAA-COD-ERROR                06377014
-                    MOVE 'PE2C5400'     TO CAA-VAR1-ERROR               06378014
-                    MOVE W540-PECRETOR  TO CAA-VAR2-ERROR               06379014
-                    PERFORM 3-FINAL                                     06380014
-           END-EVALUATE.                                                06381014
-           STRING W540-IDEDIRE1 ' ' W540-DIREC1   ' '                   06382014
-                  W540-DIREC3   ' ' W540-APTTO    ' '                   06383014
-                  W540-IDEDIRE2 ' ' W540-DIREC2   ' '                   06384014
-                  W540-POBLACI  ' ' W540-CODPOST  DELIMITED BY '  '     06385014
-                                    INTO WS-VL01-L23-DIRECORR.          06386014
-       DIREC-CORRES-F.                                                  06387014
-           EXIT.                                                        06388014
-       LLAMAR-SEGUNDA-RUTINA.                                           06389014
-      *                                                                 06390014
-           INITIALIZE W-PEWC4390                                        06391014
-      *                                                                 06392014
-           MOVE TIT0101I                    TO  W4390-NUMCLIEN          06393014
-      *                                                                 06394014
-           MOVE W-ENTIDAD-ANT               TO  W4390-PECENTID-I        06395014
-           MOVE W-OFICINA-ANT               TO  W4390-OFIAPE-I          06396014
-           MOVE W-CODISER-ANT               TO  W4390-CODISER-I         06397014
-           MOVE W-CUENTA-ANT                TO  W4390-NUMECTA-I         06398014
-      *                                                                 06399014
-           EXEC CICS                                                    06400014
-                LINK PROGRAM (PE2C5390)                                 06401014
-                COMMAREA   (W-PEWC4390)                                 06402014
-           END-EXEC.                                                    06403014
-      *                                                                 06404014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             06405014
-              MOVE 'ERROR EN PE2C5390'      TO  ABC-REFERENCIA          06406014
-              MOVE 'PE2C5390'               TO  ABC-OBJETO-ERROR        06407014
-              PERFORM 999-ABEND-CICS                                    06408014
-           END-IF.                                                      06409014
+                       EVALUATE W-COUNT                                 06328014
+                       WHEN 1                                           06329014
+                           MOVE VADT-NUMCLI       TO WS-VL01-L24-REPR01 06330014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L24-NOMB01 06331014
+                           MOVE W-TIPO-VINCUL     TO WS-VL01-L24-TIPO01 06332014
+                                                                        06333014
+                           MOVE W-FECHA-DMA-G     TO WS-VL01-L25-VCTO01 06334014
+                           MOVE W-FACULTAD        TO WS-VL01-L25-FACU01 06335014
+                       WHEN 2                                           06336014
+                           MOVE VADT-NUMCLI       TO WS-VL01-L26-REPR02 06337014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L26-NOMB02 06338014
+                           MOVE W-TIPO-VINCUL     TO WS-VL01-L26-TIPO02 06339014
+                                                                        06340014
+                           MOVE W-FECHA-DMA-G     TO WS-VL01-L27-VCTO02 06341014
+                           MOVE W-FACULTAD        TO WS-VL01-L27-FACU02 06342014
+                       WHEN 3                                           06343014
+                           MOVE VADT-NUMCLI       TO WS-VL01-L28-REPR03 06344014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L28-NOMB03 06345014
+                           MOVE W-TIPO-VINCUL     TO WS-VL01-L28-TIPO03 06346014
+                                                                        06347014
+                           MOVE W-FECHA-DMA-G     TO WS-VL01-L29-VCTO03 06348014
+                           MOVE W-FACULTAD        TO WS-VL01-L29-FACU03 06349014
+                       WHEN 4                                           06350014
+                           MOVE VADT-NUMCLI       TO WS-VL01-L30-REPR04 06351014
+                           MOVE W-2DOS-TITULARES  TO WS-VL01-L30-NOMB04 06352014
+                           MOVE W-TIPO-VINCUL     TO WS-VL01-L30-TIPO04 06353014
+                                                                        06354014
+                           MOVE W-FECHA-DMA-G     TO WS-VL01-L31-VCTO04 06355014
+                           MOVE W-FACULTAD        TO WS-VL01-L31-FACU04 06356014
+                       END-EVALUATE                                     06357014
+                    END-IF                                              06358014
+                 END-IF                                                 06359014
+      *                                                                 06360014
+                 PERFORM LEER-CURSOR-VADT                               06361014
+                    THRU LEER-CURSOR-VADT-FIN                           06362014
+      *                                                                 06363014
+              END-PERFORM                                               06364014
+      *                                                                 06365014
+              PERFORM CERRAR-CURSOR-VADT                                06366014
+                 THRU CERRAR-CURSOR-VADT-FIN.                           06367014
+      *                                                                 06368014
+      *    END-IF.                                                      06369014
+      *                                                                 06370014
+       VER-REPRESEN-F.                                                  06371014
+           EXIT.                                                        06372014
+       DIREC-CORRES.                                                    06373014
+           INITIALIZE                PEWC5400                           06374014
+                                     WS-VL01-L23-DIRECORR.              06375014
+           MOVE END0101O          TO W540-PECENTID                      06376014
+           MOVE CEN0101O          TO W540-OFIAPE                        06377014
+           MOVE PRD0101O          TO W540-CODISER                       06378014
+           MOVE CTA0101O          TO W540-NUMECTA (01:07)               06379014
+           MOVE DG20101O          TO W540-NUMECTA (08:01)               06380014
+           MOVE 'R'               TO W540-IDIOMA.                       06381014
+           EXEC CICS                                                    06382014
+                LINK PROGRAM (PE2C5400)                                 06383014
+                COMMAREA (PEWC5400)                                     06384014
+           END-EXEC.                                                    06385014
+      *                                                                 06386014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06387014
+              MOVE 'ERROR EN PE2C5400'  TO ABC-REFERENCIA               06388014
+              MOVE 'PE2C5400'           TO ABC-OBJETO-ERROR             06389014
+              PERFORM 999-ABEND-CICS                                    06390014
+           END-IF.                                                      06391014
+                                                                        06392014
+           EVALUATE W540-PECRETOR                                       06393014
+               WHEN '00'                                                06394014
+                    CONTINUE                                            06395014
+               WHEN OTHER                                               06396014
+                    MOVE 'VLE0907'      TO CAA-COD-ERROR                06397014
+                    MOVE 'PE2C5400'     TO CAA-VAR1-ERROR               06398014
+                    MOVE W540-PECRETOR  TO CAA-VAR2-ERROR               06399014
+                    PERFORM 3-FINAL                                     06400014
+           END-EVALUATE.                                                06401014
+           STRING W540-IDEDIRE1 ' ' W540-DIREC1   ' '                   06402014
+                  W540-DIREC3   ' ' W540-APTTO    ' '                   06403014
+                  W540-IDEDIRE2 ' ' W540-DIREC2   ' '                   06404014
+                  W540-POBLACI  ' ' W540-CODPOST  DELIMITED BY '  '     06405014
+                                    INTO WS-VL01-L23-DIRECORR.          06406014
+       DIREC-CORRES-F.                                                  06407014
+           EXIT.                                                        06408014
+       LLAMAR-SEGUNDA-RUTINA.                                           06409014
       *                                                                 06410014
-           EVALUATE W4390-PCRETOR                                       06411014
-               WHEN '00'                                                06412014
-               WHEN '20'                                                06413014
-               WHEN '30'                                                06414014
-               WHEN '40'                                                06415014
-                    CONTINUE                                            06416014
-               WHEN OTHER                                               06417014
-                    MOVE 'VLE0907'           TO CAA-COD-ERROR           06418014
-                    MOVE 'PE2C5390'          TO CAA-VAR1-ERROR          06419014
-                    MOVE W4390-PCRETOR       TO CAA-VAR2-ERROR          06420014
-                    PERFORM 3-FINAL                                     06421014
-           END-EVALUATE.                                                06422014
-      *                                                                 06423014
-       LLAMAR-SEGUNDA-RUTINA-FIN.                                       06424014
-                      EXIT.                                             06425014
-      *                                                                 06426014
-      *                                                                 06427014
-       BUSCAR-CTASCLI.                                                  06428014
-      *                                                                 06429014
-           INITIALIZE W-PEWC4390                                        06430014
-      *                                                                 06431014
-           MOVE TIT0101I                    TO  W4390-NUMCLIEN          06432014
-      *                                                                 06433014
-           EXEC CICS                                                    06434014
-                LINK PROGRAM (PE2C5390)                                 06435014
-                COMMAREA   (W-PEWC4390)                                 06436014
-           END-EXEC.                                                    06437014
-      *                                                                 06438014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             06439014
-              MOVE 'ERROR EN PE2C5390'      TO  ABC-REFERENCIA          06440014
-              MOVE 'PE2C5390'               TO  ABC-OBJETO-ERROR        06441014
-              PERFORM 999-ABEND-CICS                                    06442014
-           END-IF.                                                      06443014
-      *                                                                 06444014
-           EVALUATE W4390-PCRETOR                                       06445014
-               WHEN '00'                                                06446014
-               WHEN '20'                                                06447014
-               WHEN '30'                                                06448014
-               WHEN '40'                                                06449014
-                    CONTINUE                                            06450014
-               WHEN OTHER                                               06451014
-                    MOVE 'VLE0907'           TO CAA-COD-ERROR           06452014
-                    MOVE 'PE2C5390'          TO CAA-VAR1-ERROR          06453014
-                    MOVE W4390-PCRETOR       TO CAA-VAR2-ERROR          06454014
-                    PERFORM 3-FINAL                                     06455014
-           END-EVALUATE.                                                06456014
-      *                                                                 06457014
-       BUSCAR-CTASCLI-FIN. EXIT.                                        06458014
-      *                                                                 06459014
-      *A2012-INICIO                                                     06460014
-       ABRIR-CURSOR-VADT.                                               06461014
-      *                                                                 06462014
-           EXEC SQL                                                     06463014
-               OPEN VLDCADT1                                            06464014
-           END-EXEC.                                                    06465014
-      *                                                                 06466014
-           IF SQLCODE NOT = ZEROS                                       06467014
-              INITIALIZE   QGECABC                                      06468014
-              MOVE 'OPEN'        TO  ABC-REFERENCIA                     06469014
-              MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR                   06470014
-              PERFORM 999-ABEND-DB2                                     06471014
-           END-IF.                                                      06472014
-      *                                                                 06473014
-       ABRIR-CURSOR-VADT-FIN.                                           06474014
-           EXIT.                                                        06475014
-      *                                                                 06476014
-       LEER-CURSOR-VADT.                                                06477014
-      *                                                                 06478014
-           EXEC SQL                                                     06479014
-                FETCH VLDCADT1                                          06480014
-JPC@1 *         INTO :DCLVLDTADT                                        06481014
-                INTO   :VADT-CUENTA                                     06482014
-                     , :VADT-NUMCLI                                     06483014
-                     , :VADT-CLTITU                                     06484014
-                     , :VADT-NUMDOM                                     06485014
-                     , :VADT-ADMIN                                      06486014
-                     , :VADT-FEVENCTO                                   06487014
-                     , :VADT-FEALTREG                                   06488014
-                     , :VADT-FEULMOD                                    06489014
-                     , :VADT-HORULMOD                                   06490014
-                     , :VADT-NUMTER                                     06491014
-                     , :VADT-USUARIO                                    06492014
-           END-EXEC.                                                    06493014
-      *                                                                 06494014
-           MOVE SQLCODE TO SQLCODE-AUX                                  06495014
+           INITIALIZE W-PEWC4390                                        06411014
+      *                                                                 06412014
+           MOVE TIT0101I                    TO  W4390-NUMCLIEN          06413014
+      *                                                                 06414014
+           MOVE W-ENTIDAD-ANT               TO  W4390-PECENTID-I        06415014
+           MOVE W-OFICINA-ANT               TO  W4390-OFIAPE-I          06416014
+           MOVE W-CODISER-ANT               TO  W4390-CODISER-I         06417014
+           MOVE W-CUENTA-ANT                TO  W4390-NUMECTA-I         06418014
+      *                                                                 06419014
+           EXEC CICS                                                    06420014
+                LINK PROGRAM (PE2C5390)                                 06421014
+                COMMAREA   (W-PEWC4390)                                 06422014
+           END-EXEC.                                                    06423014
+      *                                                                 06424014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             06425014
+              MOVE 'ERROR EN PE2C5390'      TO  ABC-REFERENCIA          06426014
+              MOVE 'PE2C5390'               TO  ABC-OBJETO-ERROR        06427014
+              PERFORM 999-ABEND-CICS                                    06428014
+           END-IF.                                                      06429014
+      *                                                                 06430014
+           EVALUATE W4390-PCRETOR                                       06431014
+               WHEN '00'                                                06432014
+               WHEN '20'                                                06433014
+               WHEN '30'                                                06434014
+               WHEN '40'                                                06435014
+                    CONTINUE                                            06436014
+               WHEN OTHER                                               06437014
+                    MOVE 'VLE0907'           TO CAA-COD-ERROR           06438014
+                    MOVE 'PE2C5390'          TO CAA-VAR1-ERROR          06439014
+                    MOVE W4390-PCRETOR       TO CAA-VAR2-ERROR          06440014
+                    PERFORM 3-FINAL                                     06441014
+           END-EVALUATE.                                                06442014
+      *                                                                 06443014
+       LLAMAR-SEGUNDA-RUTINA-FIN.                                       06444014
+                      EXIT.                                             06445014
+      *                                                                 06446014
+      *                                                                 06447014
+       BUSCAR-CTASCLI.                                                  06448014
+      *                                                                 06449014
+           INITIALIZE W-PEWC4390                                        06450014
+      *                                                                 06451014
+           MOVE TIT0101I                    TO  W4390-NUMCLIEN          06452014
+      *                                                                 06453014
+           EXEC CICS                                                    06454014
+                LINK PROGRAM (PE2C5390)                                 06455014
+                COMMAREA   (W-PEWC4390)                                 06456014
+           END-EXEC.                                                    06457014
+      *                                                                 06458014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             06459014
+              MOVE 'ERROR EN PE2C5390'      TO  ABC-REFERENCIA          06460014
+              MOVE 'PE2C5390'               TO  ABC-OBJETO-ERROR        06461014
+              PERFORM 999-ABEND-CICS                                    06462014
+           END-IF.                                                      06463014
+      *                                                                 06464014
+           EVALUATE W4390-PCRETOR                                       06465014
+               WHEN '00'                                                06466014
+               WHEN '20'                                                06467014
+               WHEN '30'                                                06468014
+               WHEN '40'                                                06469014
+                    CONTINUE                                            06470014
+               WHEN OTHER                                               06471014
+                    MOVE 'VLE0907'           TO CAA-COD-ERROR           06472014
+                    MOVE 'PE2C5390'          TO CAA-VAR1-ERROR          06473014
+                    MOVE W4390-PCRETOR       TO CAA-VAR2-ERROR          06474014
+                    PERFORM 3-FINAL                                     06475014
+           END-EVALUATE.                                                06476014
+      *                                                                 06477014
+       BUSCAR-CTASCLI-FIN. EXIT.                                        06478014
+      *                                                                 06479014
+      *A2012-INICIO                                                     06480014
+       ABRIR-CURSOR-VADT.                                               06481014
+      *                                                                 06482014
+           EXEC SQL                                                     06483014
+               OPEN VLDCADT1                                            06484014
+           END-EXEC.                                                    06485014
+      *                                                                 06486014
+           IF SQLCODE NOT = ZEROS                                       06487014
+              INITIALIZE   QGECABC                                      06488014
+              MOVE 'OPEN'        TO  ABC-REFERENCIA                     06489014
+              MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR                   06490014
+              PERFORM 999-ABEND-DB2                                     06491014
+           END-IF.                                                      06492014
+      *                                                                 06493014
+       ABRIR-CURSOR-VADT-FIN.                                           06494014
+           EXIT.                                                        06495014
       *                                                                 06496014
-           EVALUATE TRUE                                                06497014
-              WHEN DB2-OK                                               06498014
-      *A2011-RUTLOG-I                                                   06499014
-                   INITIALIZE W-VLWCLOG0                                06500014
-                              LOGVLDTADT                                06501014
-                   MOVE 'VLDTADT'             TO  VL7LOG-TABLA          06502014
-                   MOVE 'FETCH'               TO  VL7LOG-OPERACION      06503014
-                   MOVE LENGTH OF DCLVLDTADT  TO  VL7LOG-REGISTRO-LEN   06504014
-                   MOVE DCLVLDTADT            TO  LOGVLDTADT            06505014
-                   MOVE LOGVLDTADT            TO  VL7LOG-REGISTRO-TEXT  06506014
-                   PERFORM LLAMAR-VL7CRLOG                              06507014
-                      THRU LLAMAR-VL7CRLOG-FIN                          06508014
-      *A2011-RUTLOG-F                                                   06509014
-              WHEN DB2-NOTFND                                           06510014
-                   CONTINUE                                             06511014
-                                                                        06512014
-              WHEN OTHER                                                06513014
-                   INITIALIZE   QGECABC                                 06514014
-                   MOVE 'FETCH'       TO  ABC-REFERENCIA                06515014
-                   MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR              06516014
-                   PERFORM 999-ABEND-DB2                                06517014
-                                                                        06518014
-           END-EVALUATE.                                                06519014
-                                                                        06520014
-      *                                                                 06521014
-       LEER-CURSOR-VADT-FIN.                                            06522014
-           EXIT.                                                        06523014
-      *                                                                 06524014
-       CERRAR-CURSOR-VADT.                                              06525014
-      *                                                                 06526014
-           EXEC SQL                                                     06527014
-                CLOSE VLDCADT1                                          06528014
-           END-EXEC.                                                    06529014
-      *                                                                 06530014
-           IF SQLCODE NOT = ZEROS                                       06531014
-              INITIALIZE   QGECABC                                      06532014
-              MOVE 'CLOSE'       TO  ABC-REFERENCIA                     06533014
-              MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR                   06534014
-              PERFORM 999-ABEND-DB2                                     06535014
-           END-IF.                                                      06536014
-      *                                                                 06537014
-       CERRAR-CURSOR-VADT-FIN.                                          06538014
-           EXIT.                                                        06539014
-      *                                                                 06540014
-      *A2012-FIN                                                        06541014
-      *                                                                 06542014
-       BUSCAR-CTAS.                                                     06543014
+       LEER-CURSOR-VADT.                                                06497014
+      *                                                                 06498014
+           EXEC SQL                                                     06499014
+                FETCH VLDCADT1                                          06500014
+JPC@1 *         INTO :DCLVLDTADT                                        06501014
+                INTO   :VADT-CUENTA                                     06502014
+                     , :VADT-NUMCLI                                     06503014
+                     , :VADT-CLTITU                                     06504014
+                     , :VADT-NUMDOM                                     06505014
+                     , :VADT-ADMIN                                      06506014
+                     , :VADT-FEVENCTO                                   06507014
+                     , :VADT-FEALTREG                                   06508014
+                     , :VADT-FEULMOD                                    06509014
+                     , :VADT-HORULMOD                                   06510014
+                     , :VADT-NUMTER                                     06511014
+                     , :VADT-USUARIO                                    06512014
+           END-EXEC.                                                    06513014
+      *                                                                 06514014
+           MOVE SQLCODE TO SQLCODE-AUX                                  06515014
+      *                                                                 06516014
+           EVALUATE TRUE                                                06517014
+              WHEN DB2-OK                                               06518014
+      *A2011-RUTLOG-I                                                   06519014
+                   INITIALIZE W-VLWCLOG0                                06520014
+                              LOGVLDTADT                                06521014
+                   MOVE 'VLDTADT'             TO  VL7LOG-TABLA          06522014
+                   MOVE 'FETCH'               TO  VL7LOG-OPERACION      06523014
+                   MOVE LENGTH OF DCLVLDTADT  TO  VL7LOG-REGISTRO-LEN   06524014
+                   MOVE DCLVLDTADT            TO  LOGVLDTADT            06525014
+                   MOVE LOGVLDTADT            TO  VL7LOG-REGISTRO-TEXT  06526014
+                   PERFORM LLAMAR-VL7CRLOG                              06527014
+                      THRU LLAMAR-VL7CRLOG-FIN                          06528014
+      *A2011-RUTLOG-F                                                   06529014
+              WHEN DB2-NOTFND                                           06530014
+                   CONTINUE                                             06531014
+                                                                        06532014
+              WHEN OTHER                                                06533014
+                   INITIALIZE   QGECABC                                 06534014
+                   MOVE 'FETCH'       TO  ABC-REFERENCIA                06535014
+                   MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR              06536014
+                   PERFORM 999-ABEND-DB2                                06537014
+                                                                        06538014
+           END-EVALUATE.                                                06539014
+                                                                        06540014
+      *                                                                 06541014
+       LEER-CURSOR-VADT-FIN.                                            06542014
+           EXIT.                                                        06543014
       *                                                                 06544014
-           MOVE 'NO'          TO SW-CTACLI                              06545014
-           MOVE 'S'           TO SW-HAYMAS                              06546014
-      *                                                                 06547014
-           PERFORM UNTIL SW-CTACLI = 'SI' OR SW-HAYMAS NOT = 'S'        06548014
-              PERFORM VARYING  W-IND   FROM 1 BY 1                      06549014
-                        UNTIL (W-IND > W4390-NOCCURS) OR                06550014
-                              (W-IND > 100)                             06551014
-                 MOVE W4390-PECENTID (W-IND) TO  W-ENTIDAD-ANT          06552014
-                 MOVE W4390-OFIAPE   (W-IND) TO  W-OFICINA-ANT          06553014
-                 MOVE W4390-CODISER  (W-IND) TO  W-CODISER-ANT          06554014
-                 MOVE W4390-NUMECTA  (W-IND) TO  W-CUENTA-ANT           06555014
-                 IF  (W4390-CODISER  (W-IND)  =  '01' OR '02') AND      06556014
-                     (W4390-CLAINTER (W-IND)  =  'T')                   06557014
-                     IF NCC0101I = SPACES AND VALCAR                    06558014
-                        MOVE W4390-PECENTID (W-IND) TO NCC0101I(01:04)  06559014
-                        MOVE W4390-OFIAPE   (W-IND) TO NCC0101I(05:04)  06560014
-                        MOVE '00'                   TO NCC0101I(09:02)  06561014
-                        MOVE W4390-CODISER  (W-IND) TO NCC0101I(11:02)  06562014
-                        MOVE W4390-NUMECTA  (W-IND) TO NCC0101I(13:08)  06563014
-                        PERFORM VALCAR-CTAS2 THRU VALCAR-CTAS2-FIN      06564014
-                     END-IF                                             06565014
-                     IF NC20101I = SPACES AND VALABO                    06566014
-                       MOVE W4390-PECENTID  (W-IND) TO NC20101I(01:04)  06567014
-                       MOVE W4390-OFIAPE    (W-IND) TO NC20101I(05:04)  06568014
-                       MOVE '00'                    TO NC20101I(09:02)  06569014
-                       MOVE W4390-CODISER   (W-IND) TO NC20101I(11:02)  06570014
-                       MOVE W4390-NUMECTA   (W-IND) TO NC20101I(13:08)  06571014
-                       PERFORM VALABO-CTAS2 THRU VALABO-CTAS2-FIN       06572014
-                     END-IF                                             06573014
-                 END-IF                                                 06574014
-              END-PERFORM                                               06575014
-              MOVE W4390-HAYMAS TO SW-HAYMAS                            06576014
-              IF W4390-HAYMAS = 'S' AND SW-CTACLI = 'NO'                06577014
-                 PERFORM LLAMAR-SEGUNDA-RUTINA                          06578014
-                    THRU LLAMAR-SEGUNDA-RUTINA-FIN                      06579014
-              END-IF                                                    06580014
-           END-PERFORM.                                                 06581014
-      *                                                                 06582014
-       BUSCAR-CTAS-FIN.                                                 06583014
-           EXIT.                                                        06584014
-      *                                                                 06585014
-       VALCAR-CTAS2.                                                    06586014
-      *-------------                                                    06587014
-      *                                                                 06588014
-      *      SE VALIDARA QUE LA CTA. ESTE ACTIVA                        06589014
-      *                                                                 06590014
-      *  CTA. CARGO *****                                               06591014
-      *                                                                 06592014
-           IF NCC0101I IS NOT NUMERIC                                   06593014
-              MOVE -1           TO NCC0101L                             06594014
-              MOVE 'VLE1099'    TO CAA-COD-ERROR                        06595014
-              PERFORM 3-FINAL                                           06596014
-           END-IF                                                       06597014
-      *                                                                 06598014
-           INITIALIZE                          W-BGECMDC                06599014
-           MOVE NCC0101I(1:4)                 TO MDC-ENTIDAD            06600014
-           MOVE NCC0101I(5:4)                 TO MDC-CENTRO-ALTA.       06601014
-           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       06602014
-           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       06603014
-      *                                                                 06604014
-           EXEC CICS                                                    06605014
-             LINK PROGRAM (BG2CMDC0)                                    06606014
-             COMMAREA (BGECMDC)                                         06607014
-           END-EXEC                                                     06608014
-      *                                                                 06609014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06610014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               06611014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             06612014
-              PERFORM 999-ABEND-CICS                                    06613014
-           END-IF                                                       06614014
-      *                                                                 06615014
-           EVALUATE MDC-CODERR                                          06616014
-             WHEN SPACES                                                06617014
-JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    06618014
-                  IF MDC-INDESTA = 'A'                                  06619014
-                     MOVE 'SI'        TO SW-VALIDA-CAR                  06620014
-                     MOVE 'SI'        TO SW-CTACLI                      06621014
-                     MOVE 101         TO W-IND                          06622014
-                     MOVE MDC-CDDIVIS TO W-MONEDA-OK                    06623014
-                                         MON0101O                       06624014
-                  ELSE                                                  06625014
-                     MOVE SPACES      TO NCC0101I                       06626014
-                  END-IF                                                06627014
-             WHEN OTHER                                                 06628014
-                  MOVE SPACES         TO NCC0101I                       06629014
-      *           CONTINUE                                              06630014
-           END-EVALUATE.                                                06631014
-      *                                                                 06632014
-      *                                                                 06633014
-       VALCAR-CTAS2-FIN. EXIT.                                          06634014
-      *-------------                                                    06635014
-      *                                                                 06636014
-       VALABO-CTAS2.                                                    06637014
-      *-------------                                                    06638014
-      *                                                                 06639014
-      * VALIDAR QUE LA CTA. ESTE ACTIVA                                 06640014
-      *                                                                 06641014
-      *  CTA. ABONO *****                                               06642014
-      *                                                                 06643014
-           IF NC20101I IS NOT NUMERIC                                   06644014
-              MOVE -1           TO NC20101L                             06645014
-              MOVE 'VLE1100'    TO CAA-COD-ERROR                        06646014
-              PERFORM 3-FINAL                                           06647014
-           END-IF                                                       06648014
-      *                                                                 06649014
-           INITIALIZE                          W-BGECMDC                06650014
-           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            06651014
-           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       06652014
-           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       06653014
-           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       06654014
-      *                                                                 06655014
-           EXEC CICS                                                    06656014
-             LINK PROGRAM (BG2CMDC0)                                    06657014
-             COMMAREA (BGECMDC)                                         06658014
-           END-EXEC                                                     06659014
-      *                                                                 06660014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06661014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               06662014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             06663014
-              PERFORM 999-ABEND-CICS                                    06664014
-           END-IF                                                       06665014
-      *                                                                 06666014
-           EVALUATE MDC-CODERR                                          06667014
-             WHEN SPACES                                                06668014
-JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    06669014
-                  IF MDC-INDESTA = 'A'                                  06670014
-                     IF MDC-CDDIVIS NOT = W-MONEDA-OK                   06671014
-                        CONTINUE                                        06672014
-                     ELSE                                               06673014
-                        MOVE 'SI'        TO SW-VALIDA-ABO               06674014
-                        MOVE 'SI'        TO SW-CTACLI                   06675014
-                        MOVE MDC-CDDIVIS TO MO20101O                    06676014
-                        MOVE 101         TO W-IND                       06677014
-                     END-IF                                             06678014
-                  ELSE                                                  06679014
-                     MOVE SPACES         TO NC20101I                    06680014
-                  END-IF                                                06681014
-             WHEN OTHER                                                 06682014
-                  MOVE SPACES            TO NC20101I                    06683014
-      *           CONTINUE                                              06684014
-           END-EVALUATE.                                                06685014
+       CERRAR-CURSOR-VADT.                                              06545014
+      *                                                                 06546014
+           EXEC SQL                                                     06547014
+                CLOSE VLDCADT1                                          06548014
+           END-EXEC.                                                    06549014
+      *                                                                 06550014
+           IF SQLCODE NOT = ZEROS                                       06551014
+              INITIALIZE   QGECABC                                      06552014
+              MOVE 'CLOSE'       TO  ABC-REFERENCIA                     06553014
+              MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR                   06554014
+              PERFORM 999-ABEND-DB2                                     06555014
+           END-IF.                                                      06556014
+      *                                                                 06557014
+       CERRAR-CURSOR-VADT-FIN.                                          06558014
+           EXIT.                                                        06559014
+      *                                                                 06560014
+      *A2012-FIN                                                        06561014
+      *                                                                 06562014
+       BUSCAR-CTAS.                                                     06563014
+      *                                                                 06564014
+           MOVE 'NO'          TO SW-CTACLI                              06565014
+           MOVE 'S'           TO SW-HAYMAS                              06566014
+      *                                                                 06567014
+           PERFORM UNTIL SW-CTACLI = 'SI' OR SW-HAYMAS NOT = 'S'        06568014
+              PERFORM VARYING  W-IND   FROM 1 BY 1                      06569014
+                        UNTIL (W-IND > W4390-NOCCURS) OR                06570014
+                              (W-IND > 100)                             06571014
+                 MOVE W4390-PECENTID (W-IND) TO  W-ENTIDAD-ANT          06572014
+                 MOVE W4390-OFIAPE   (W-IND) TO  W-OFICINA-ANT          06573014
+                 MOVE W4390-CODISER  (W-IND) TO  W-CODISER-ANT          06574014
+                 MOVE W4390-NUMECTA  (W-IND) TO  W-CUENTA-ANT           06575014
+                 IF  (W4390-CODISER  (W-IND)  =  '01' OR '02') AND      06576014
+                     (W4390-CLAINTER (W-IND)  =  'T')                   06577014
+                     IF NCC0101I = SPACES AND VALCAR                    06578014
+                        MOVE W4390-PECENTID (W-IND) TO NCC0101I(01:04)  06579014
+                        MOVE W4390-OFIAPE   (W-IND) TO NCC0101I(05:04)  06580014
+                        MOVE '00'                   TO NCC0101I(09:02)  06581014
+                        MOVE W4390-CODISER  (W-IND) TO NCC0101I(11:02)  06582014
+                        MOVE W4390-NUMECTA  (W-IND) TO NCC0101I(13:08)  06583014
+                        PERFORM VALCAR-CTAS2 THRU VALCAR-CTAS2-FIN      06584014
+                     END-IF                                             06585014
+                     IF NC20101I = SPACES AND VALABO                    06586014
+                       MOVE W4390-PECENTID  (W-IND) TO NC20101I(01:04)  06587014
+                       MOVE W4390-OFIAPE    (W-IND) TO NC20101I(05:04)  06588014
+                       MOVE '00'                    TO NC20101I(09:02)  06589014
+                       MOVE W4390-CODISER   (W-IND) TO NC20101I(11:02)  06590014
+                       MOVE W4390-NUMECTA   (W-IND) TO NC20101I(13:08)  06591014
+                       PERFORM VALABO-CTAS2 THRU VALABO-CTAS2-FIN       06592014
+                     END-IF                                             06593014
+                 END-IF                                                 06594014
+              END-PERFORM                                               06595014
+              MOVE W4390-HAYMAS TO SW-HAYMAS                            06596014
+              IF W4390-HAYMAS = 'S' AND SW-CTACLI = 'NO'                06597014
+                 PERFORM LLAMAR-SEGUNDA-RUTINA                          06598014
+                    THRU LLAMAR-SEGUNDA-RUTINA-FIN                      06599014
+              END-IF                                                    06600014
+           END-PERFORM.                                                 06601014
+      *                                                                 06602014
+       BUSCAR-CTAS-FIN.                                                 06603014
+           EXIT.                                                        06604014
+      *                                                                 06605014
+       VALCAR-CTAS2.                                                    06606014
+      *-------------                                                    06607014
+      *                                                                 06608014
+      *      SE VALIDARA QUE LA CTA. ESTE ACTIVA                        06609014
+      *                                                                 06610014
+      *  CTA. CARGO *****                                               06611014
+      *                                                                 06612014
+           IF NCC0101I IS NOT NUMERIC                                   06613014
+              MOVE -1           TO NCC0101L                             06614014
+              MOVE 'VLE1099'    TO CAA-COD-ERROR                        06615014
+              PERFORM 3-FINAL                                           06616014
+           END-IF                                                       06617014
+      *                                                                 06618014
+           INITIALIZE                          W-BGECMDC                06619014
+           MOVE NCC0101I(1:4)                 TO MDC-ENTIDAD            06620014
+           MOVE NCC0101I(5:4)                 TO MDC-CENTRO-ALTA.       06621014
+           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       06622014
+           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       06623014
+      *                                                                 06624014
+           EXEC CICS                                                    06625014
+             LINK PROGRAM (BG2CMDC0)                                    06626014
+             COMMAREA (BGECMDC)                                         06627014
+           END-EXEC                                                     06628014
+      *                                                                 06629014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06630014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               06631014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             06632014
+              PERFORM 999-ABEND-CICS                                    06633014
+           END-IF                                                       06634014
+      *                                                                 06635014
+           EVALUATE MDC-CODERR                                          06636014
+             WHEN SPACES                                                06637014
+JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    06638014
+                  IF MDC-INDESTA = 'A'                                  06639014
+                     MOVE 'SI'        TO SW-VALIDA-CAR                  06640014
+                     MOVE 'SI'        TO SW-CTACLI                      06641014
+                     MOVE 101         TO W-IND                          06642014
+                     MOVE MDC-CDDIVIS TO W-MONEDA-OK                    06643014
+                                         MON0101O                       06644014
+                  ELSE                                                  06645014
+                     MOVE SPACES      TO NCC0101I                       06646014
+                  END-IF                                                06647014
+             WHEN OTHER                                                 06648014
+                  MOVE SPACES         TO NCC0101I                       06649014
+      *           CONTINUE                                              06650014
+           END-EVALUATE.                                                06651014
+      *                                                                 06652014
+      *                                                                 06653014
+       VALCAR-CTAS2-FIN. EXIT.                                          06654014
+      *-------------                                                    06655014
+      *                                                                 06656014
+       VALABO-CTAS2.                                                    06657014
+      *-------------                                                    06658014
+      *                                                                 06659014
+      * VALIDAR QUE LA CTA. ESTE ACTIVA                                 06660014
+      *                                                                 06661014
+      *  CTA. ABONO *****                                               06662014
+      *                                                                 06663014
+           IF NC20101I IS NOT NUMERIC                                   06664014
+              MOVE -1           TO NC20101L                             06665014
+              MOVE 'VLE1100'    TO CAA-COD-ERROR                        06666014
+              PERFORM 3-FINAL                                           06667014
+           END-IF                                                       06668014
+      *                                                                 06669014
+           INITIALIZE                          W-BGECMDC                06670014
+           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            06671014
+           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       06672014
+           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       06673014
+           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       06674014
+      *                                                                 06675014
+           EXEC CICS                                                    06676014
+             LINK PROGRAM (BG2CMDC0)                                    06677014
+             COMMAREA (BGECMDC)                                         06678014
+           END-EXEC                                                     06679014
+      *                                                                 06680014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06681014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               06682014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             06683014
+              PERFORM 999-ABEND-CICS                                    06684014
+           END-IF                                                       06685014
       *                                                                 06686014
-       VALABO-CTAS2-FIN. EXIT.                                          06687014
-      *                                                                 06688014
-      *                                                                 06689014
-       VALIDAR-CTA-CAR.                                                 06690014
-      *----------------                                                 06691014
-      *                                                                 06692014
-      *      SE VALIDARA QUE EXISTAN LA CUENTAS CON LOS PROD. VALIDOS   06693014
-      *      Y ACTIVAS.                                                 06694014
-      *                                                                 06695014
-      *  CTA. CARGO *****                                               06696014
-      *                                                                 06697014
-           IF NCC0101I IS NOT NUMERIC                                   06698014
-              MOVE -1           TO NCC0101L                             06699014
-              MOVE 'VLE1099'    TO CAA-COD-ERROR                        06700014
-              PERFORM 3-FINAL                                           06701014
-           END-IF                                                       06702014
-      *                                                                 06703014
-           MOVE 'NO' TO SW-CTACLI                                       06704014
-           MOVE 'S'  TO SW-HAYMAS                                       06705014
+           EVALUATE MDC-CODERR                                          06687014
+             WHEN SPACES                                                06688014
+JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    06689014
+                  IF MDC-INDESTA = 'A'                                  06690014
+                     IF MDC-CDDIVIS NOT = W-MONEDA-OK                   06691014
+                        CONTINUE                                        06692014
+                     ELSE                                               06693014
+                        MOVE 'SI'        TO SW-VALIDA-ABO               06694014
+                        MOVE 'SI'        TO SW-CTACLI                   06695014
+                        MOVE MDC-CDDIVIS TO MO20101O                    06696014
+                        MOVE 101         TO W-IND                       06697014
+                     END-IF                                             06698014
+                  ELSE                                                  06699014
+                     MOVE SPACES         TO NC20101I                    06700014
+                  END-IF                                                06701014
+             WHEN OTHER                                                 06702014
+                  MOVE SPACES            TO NC20101I                    06703014
+      *           CONTINUE                                              06704014
+           END-EVALUATE.                                                06705014
       *                                                                 06706014
-           PERFORM UNTIL SW-CTACLI = 'SI' OR SW-HAYMAS NOT EQUAL 'S'    06707014
-              PERFORM VARYING  W-IND   FROM 1 BY 1                      06708014
-                        UNTIL (W-IND > W4390-NOCCURS) OR                06709014
-                              (W-IND > 100)                             06710014
-                 MOVE W4390-PECENTID (W-IND)    TO  W-ENTIDAD-ANT       06711014
-                 MOVE W4390-OFIAPE   (W-IND)    TO  W-OFICINA-ANT       06712014
-                 MOVE W4390-CODISER  (W-IND)    TO  W-CODISER-ANT       06713014
-                 MOVE W4390-NUMECTA  (W-IND)    TO  W-CUENTA-ANT        06714014
-      *200608070-INI                                                    06715014
-      *          IF  (W4390-CODISER  (W-IND) = '01' OR '02') AND        06716014
-      *200711038-INI                                                    06717014
-      *          IF  (W4390-CODISER  (W-IND) = '01' OR '02' OR '49') AND06718014
-                 IF  (W4390-CODISER  (W-IND) = '01' OR '02' OR '91') AND06719014
-      *200711038-FIN                                                    06720014
-      *200608070-FIN                                                    06721014
-                     (W4390-CLAINTER (W-IND) = 'T')                     06722014
-                     MOVE W4390-PECENTID(W-IND) TO  W-ENTIDAD-NUEVA     06723014
-                     MOVE W4390-OFIAPE(W-IND)   TO  W-OFICINA-NUEVA     06724014
-                     MOVE '00'                  TO  W-DIGCON-NUEVA      06725014
-                     MOVE W4390-CODISER(W-IND)  TO  W-CODISER-NUEVA     06726014
-                     MOVE W4390-NUMECTA(W-IND)  TO  W-CUENTA-NUEVA      06727014
-                     IF NCC0101I = W-CUENTA-TOTAL                       06728014
-                        MOVE 'SI' TO SW-CTACLI                          06729014
-                        MOVE 101  TO W-IND                              06730014
-                     END-IF                                             06731014
-                 END-IF                                                 06732014
-              END-PERFORM                                               06733014
-              MOVE W4390-HAYMAS TO SW-HAYMAS                            06734014
-              IF W4390-HAYMAS = 'S' AND SW-CTACLI = 'NO'                06735014
-                 PERFORM LLAMAR-SEGUNDA-RUTINA                          06736014
-                    THRU LLAMAR-SEGUNDA-RUTINA-FIN                      06737014
-              END-IF                                                    06738014
-           END-PERFORM.                                                 06739014
-      *CUENTA                                                           06740014
-           IF NOT CTACLI                                                06741014
-              IF NOT OPERA-BOLSA                                        06742014
-                 MOVE -1           TO NCC0101L                          06743014
-                 MOVE 'VLE1395'    TO CAA-COD-ERROR                     06744014
-                 PERFORM 3-FINAL                                        06745014
-              ELSE                                                      06746014
-                 IF JURIDICA                                            06747014
-                    IF NCC0101I = W-CTA-CAR-JUR                         06748014
-                       CONTINUE                                         06749014
-                    ELSE                                                06750014
-                       MOVE NCC0101-COMM TO NCC0101I                    06751014
-                       MOVE -1           TO NCC0101L                    06752014
-                       MOVE 'VLE2061'    TO CAA-COD-ERROR               06753014
-                       PERFORM 3-FINAL                                  06754014
-                    END-IF                                              06755014
-                 ELSE                                                   06756014
-                    MOVE -1           TO NCC0101L                       06757014
-                    MOVE 'VLE1395'    TO CAA-COD-ERROR                  06758014
-                    PERFORM 3-FINAL                                     06759014
-                 END-IF                                                 06760014
-              END-IF                                                    06761014
-           END-IF                                                       06762014
-      *                                                                 06763014
-           INITIALIZE                          W-BGECMDC                06764014
-           MOVE NCC0101I(1:4)                 TO MDC-ENTIDAD            06765014
-           MOVE NCC0101I(5:4)                 TO MDC-CENTRO-ALTA.       06766014
-           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       06767014
-           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       06768014
-      *                                                                 06769014
-           EXEC CICS                                                    06770014
-             LINK PROGRAM (BG2CMDC0)                                    06771014
-             COMMAREA (BGECMDC)                                         06772014
-           END-EXEC                                                     06773014
-      *                                                                 06774014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06775014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               06776014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             06777014
-              PERFORM 999-ABEND-CICS                                    06778014
-           END-IF                                                       06779014
-      *                                                                 06780014
-           EVALUATE MDC-CODERR                                          06781014
-             WHEN SPACES                                                06782014
-JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    06783014
-                  IF MDC-INDESTA = 'A'                                  06784014
-                     MOVE MDC-CDDIVIS  TO W-MONEDA-OK                   06785014
-                     MOVE MDC-CDDIVIS  TO MON0101O                      06786014
-                     MOVE MDC-CENTRO-CONTAB  TO OFI-PRO                 06787014
-JPC@4                IF ENT0101I = '0069' OR '2010'                     06788014
-JPC@4                   MOVE CAA-CENTRO-CONT TO OFI-PRO                 06789014
-JPC@4                END-IF                                             06790014
-                  ELSE                                                  06791014
-                     MOVE MDC-CDDIVIS  TO MON0101O                      06792014
-                     MOVE -1           TO NCC0101L                      06793014
-                     MOVE 'VLE1101'    TO CAA-COD-ERROR                 06794014
-                     PERFORM 3-FINAL                                    06795014
-                  END-IF                                                06796014
-      *200608070-INI                                                    06797014
-      *200711038-INI                                                    06798014
-      *           IF MDC-PRODUCTO  = '49'                               06799014
-                  IF MDC-PRODUCTO  = '91'                               06800014
-      *200711038-FIN                                                    06801014
-                     IF (MDC-SUBPRODUC = '0020' OR '0021' OR            06802014
-                                         '0026' OR '0027')              06803014
-                        CONTINUE                                        06804014
-                     ELSE                                               06805014
-                        MOVE -1           TO NCC0101L                   06806014
-                        MOVE 'VLE2061'    TO CAA-COD-ERROR              06807014
-                        PERFORM 3-FINAL                                 06808014
-                     END-IF                                             06809014
-                  END-IF                                                06810014
-      *200608070-FIN                                                    06811014
-             WHEN OTHER                                                 06812014
-                  MOVE -1           TO NCC0101L                         06813014
-                  MOVE 'VLE0907'    TO CAA-COD-ERROR                    06814014
-                  MOVE 'BG2CMDC0'   TO CAA-VAR1-ERROR                   06815014
-                  MOVE MDC-CODERR   TO CAA-VAR2-ERROR                   06816014
-                  PERFORM 3-FINAL                                       06817014
-           END-EVALUATE.                                                06818014
-                                                                        06819014
-      *    PERFORM DESCRIPCION-OFICINA                                  06820014
-      *       THRU DESCRIPCION-OFICINA-FIN.                             06821014
-                                                                        06822014
-      * DAVID                                                           06823014
-       VALIDAR-CTA-CAR-FIN. EXIT.                                       06824014
-      *----------------                                                 06825014
-      *200310189-INI                                                    06826014
-       VALIDAR-CTA-CONTROL.                                             06827014
-      *-------------------                                              06828014
-      *                                                                 06829014
-      *      SE VALIDARA QUE EXISTA LA CUENTA DE CONTROL Y QUE SEA      06830014
-      *      DESDE LA OFICINA 0542 (BOLSA) LA CUENTA DE CARGO = ABONO   06831014
-      *                                                                 06832014
-      *200605161-INI                                                    06833014
-      *    IF ENT0101I NOT = '0069'                                     06834014
-           IF ENT0101I NOT = '0069' AND '0011' AND '0312'               06835014
-      *200605161-FIN                                                    06836014
-              MOVE -1                     TO NCC0101L                   06837014
-              MOVE 'VLE2166'              TO CAA-COD-ERROR              06838014
-              MOVE '0069 0011 0312      ' TO CAA-VAR1-ERROR             06839014
-              MOVE '                    ' TO CAA-VAR2-ERROR             06840014
-              PERFORM 3-FINAL                                           06841014
-           END-IF                                                       06842014
-      *                                                                 06843014
-      *200605161-INI                                                    06844014
-      *    IF CAA-CENTRO-CONT NOT = '0542'                              06845014
-      *       MOVE -1          TO NCC0101L                              06846014
-      *       MOVE 'VLE2163'   TO CAA-COD-ERROR                         06847014
-      *       PERFORM 3-FINAL                                           06848014
-           IF CAA-CENTRO-CONT = '0542'                                  06849014
-              IF ENT0101I = '0069'                                      06850014
-                 CONTINUE                                               06851014
-              ELSE                                                      06852014
-                 IF ENT0101I = '0011' OR '0312'                         06853014
-                    MOVE -1          TO NCC0101L                        06854014
-                    MOVE 'VLE2192'   TO CAA-COD-ERROR                   06855014
-                    PERFORM 3-FINAL                                     06856014
-                 ELSE                                                   06857014
-                    MOVE -1          TO NCC0101L                        06858014
-                    MOVE 'VLE1452'   TO CAA-COD-ERROR                   06859014
-                    PERFORM 3-FINAL                                     06860014
-                 END-IF                                                 06861014
-              END-IF                                                    06862014
-           ELSE                                                         06863014
-              IF CAA-CENTRO-CONT = '0567'                               06864014
-                 IF ENT0101I = '0011' OR '0312'                         06865014
-JPC@??                                OR '0069'                         06866014
-                    CONTINUE                                            06867014
-                 ELSE                                                   06868014
-                    IF ENT0101I = '0069'                                06869014
-                       MOVE -1          TO NCC0101L                     06870014
-                       MOVE 'VLE2163'   TO CAA-COD-ERROR                06871014
-                       PERFORM 3-FINAL                                  06872014
-                    ELSE                                                06873014
-                       MOVE -1          TO NCC0101L                     06874014
-                       MOVE 'VLE1452'   TO CAA-COD-ERROR                06875014
-                       PERFORM 3-FINAL                                  06876014
-                    END-IF                                              06877014
-                 END-IF                                                 06878014
-              ELSE                                                      06879014
-                 MOVE -1          TO NCC0101L                           06880014
-                 MOVE 'VLE1452'   TO CAA-COD-ERROR                      06881014
-                 PERFORM 3-FINAL                                        06882014
-              END-IF                                                    06883014
-           END-IF                                                       06884014
-      *200605161-FIN                                                    06885014
-      *                                                                 06886014
-           IF TAF0101I = SPACES                                         06887014
-              MOVE '51'        TO TAF0101I                              06888014
-           END-IF                                                       06889014
-      *                                                                 06890014
-           IF TAF0101I NOT = '51'                                       06891014
-              MOVE -1          TO NCC0101L                              06892014
-              MOVE 'VLE2164'   TO CAA-COD-ERROR                         06893014
-              PERFORM 3-FINAL                                           06894014
-           END-IF                                                       06895014
-      *                                                                 06896014
-           IF NCC0101I IS NOT NUMERIC                                   06897014
-              MOVE -1           TO NCC0101L                             06898014
-              MOVE 'VLE1099'    TO CAA-COD-ERROR                        06899014
-              PERFORM 3-FINAL                                           06900014
-           END-IF                                                       06901014
-      *                                                                 06902014
-           INITIALIZE                            BRWCCDE0               06903014
-           MOVE '0011'                        TO WCDE-CLV-ENTIDAD       06904014
-           MOVE '0486'                        TO WCDE-CLV-CENTRO        06905014
-           MOVE '9'                           TO WCDE-TIPOCTA           06906014
-           MOVE 'VA'                          TO WCDE-CLASEC            06907014
-           IF MDA0101I = SPACES                                         06908014
-              MOVE 'PEN'                      TO WCDE-DIVISA            06909014
-           ELSE                                                         06910014
-              MOVE MDA0101I                   TO WCDE-DIVISA            06911014
-           END-IF                                                       06912014
-      *                                                                 06913014
-           EXEC CICS                                                    06914014
-                LINK PROGRAM (BR2CCDE0)                                 06915014
-                    COMMAREA (BRWCCDE0)                                 06916014
-           END-EXEC                                                     06917014
-      *                                                                 06918014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06919014
-              MOVE 'ERROR EN BR2CCDE0'  TO ABC-REFERENCIA               06920014
-              MOVE 'BR2CCDE0'           TO ABC-OBJETO-ERROR             06921014
-              PERFORM 999-ABEND-CICS                                    06922014
-           END-IF                                                       06923014
-      *                                                                 06924014
-           EVALUATE WCDE-COD-ERROR                                      06925014
-               WHEN SPACES                                              06926014
-                    IF NCC0101I (01:04) = WCDE-ENTIDAD     AND          06927014
-                       NCC0101I (05:04) = WCDE-CENTRO-ALTA AND          06928014
-                       NCC0101I (11:10) = WCDE-CUENTA                   06929014
-                       CONTINUE                                         06930014
-                    ELSE                                                06931014
-                       MOVE -1           TO NCC0101L                    06932014
-                       MOVE 'VLE2162'    TO CAA-COD-ERROR               06933014
-                       PERFORM 3-FINAL                                  06934014
-                    END-IF                                              06935014
-               WHEN OTHER                                               06936014
-                    MOVE -1                     TO NCC0101L             06937014
-                    MOVE 'VLE0907'              TO CAA-COD-ERROR        06938014
-                    MOVE 'BR2CCDE0'             TO CAA-VAR1-ERROR       06939014
-                    MOVE WCDE-COD-ERROR         TO CAA-VAR2-ERROR       06940014
-                    PERFORM 3-FINAL                                     06941014
-           END-EVALUATE.                                                06942014
-      *                                                                 06943014
-           INITIALIZE                            W-BGECMDC              06944014
-           MOVE NCC0101I(01:4)                TO MDC-ENTIDAD            06945014
-           MOVE NCC0101I(05:4)                TO MDC-CENTRO-ALTA.       06946014
-           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       06947014
-           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       06948014
-      *                                                                 06949014
-           EXEC CICS                                                    06950014
-                LINK PROGRAM (BG2CMDC0)                                 06951014
-                COMMAREA (BGECMDC)                                      06952014
-           END-EXEC                                                     06953014
-      *                                                                 06954014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06955014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               06956014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             06957014
-              PERFORM 999-ABEND-CICS                                    06958014
-           END-IF                                                       06959014
-      *                                                                 06960014
-           EVALUATE MDC-CODERR                                          06961014
-               WHEN SPACES                                              06962014
-                    IF MDC-INDESTA = 'A'                                06963014
-                       MOVE MDC-CDDIVIS        TO W-MONEDA-OK           06964014
-                       MOVE MDC-CDDIVIS        TO MON0101O, MO20101O    06965014
-                       MOVE MDC-CENTRO-CONTAB  TO OFI-PRO               06966014
-JPC@4                  IF ENT0101I = '0069' OR '2010'                   06967014
-JPC@4                     MOVE CAA-CENTRO-CONT TO OFI-PRO               06968014
-JPC@4                  END-IF                                           06969014
-                    ELSE                                                06970014
-                       MOVE MDC-CDDIVIS        TO MON0101O              06971014
-                       MOVE -1                 TO NCC0101L              06972014
-                       MOVE 'VLE1101'          TO CAA-COD-ERROR         06973014
-                       PERFORM 3-FINAL                                  06974014
-                   END-IF                                               06975014
-              WHEN OTHER                                                06976014
-                   MOVE -1                     TO NCC0101L              06977014
-                   MOVE 'VLE0907'              TO CAA-COD-ERROR         06978014
-                   MOVE 'BG2CMDC0'             TO CAA-VAR1-ERROR        06979014
-                   MOVE MDC-CODERR             TO CAA-VAR2-ERROR        06980014
-                   PERFORM 3-FINAL                                      06981014
-           END-EVALUATE.                                                06982014
-                                                                        06983014
-           MOVE NCC0101I TO NC20101I.                                   06984014
-                                                                        06985014
-       VALIDAR-CTA-CONTROL-FIN. EXIT.                                   06986014
-      *200310189-FIN.                                                   06987014
-      *                                                                *06988014
-       VALIDAR-CTA-ABO.                                                 06989014
-      *----------------                                                 06990014
-      *                                                                 06991014
-      *  CTA. ABONO *****                                               06992014
-      *                                                                 06993014
-           IF NC20101I IS NOT NUMERIC                                   06994014
-              MOVE -1           TO NC20101L                             06995014
-              MOVE 'VLE1100'    TO CAA-COD-ERROR                        06996014
-              PERFORM 3-FINAL                                           06997014
-           END-IF                                                       06998014
-      *                                                                 06999014
-           MOVE 'NO' TO SW-CTACLI                                       07000014
-           MOVE 'S'  TO SW-HAYMAS                                       07001014
-      *                                                                 07002014
-           PERFORM UNTIL SW-CTACLI = 'SI' OR SW-HAYMAS NOT EQUAL 'S'    07003014
-              PERFORM VARYING  W-IND   FROM 1 BY 1                      07004014
-                        UNTIL (W-IND > W4390-NOCCURS) OR                07005014
-                              (W-IND > 100)                             07006014
-                 MOVE W4390-PECENTID (W-IND)  TO  W-ENTIDAD-ANT         07007014
-                 MOVE W4390-OFIAPE   (W-IND)  TO  W-OFICINA-ANT         07008014
-                 MOVE W4390-CODISER  (W-IND)  TO  W-CODISER-ANT         07009014
-                 MOVE W4390-NUMECTA  (W-IND)  TO  W-CUENTA-ANT          07010014
-      *200608070-INI                                                    07011014
-      *          IF  (W4390-CODISER  (W-IND) = '01' OR '02') AND        07012014
-      *200711038-INI                                                    07013014
-      *          IF  (W4390-CODISER  (W-IND) = '01' OR '02' OR '49') AND07014014
-                 IF  (W4390-CODISER  (W-IND) = '01' OR '02' OR '91') AND07015014
-      *200711038-FIN                                                    07016014
-      *200608070-INI                                                    07017014
-                     (W4390-CLAINTER (W-IND)   =  'T')                  07018014
-                      MOVE W4390-PECENTID (W-IND)  TO  W-ENTIDAD-NUEVA  07019014
-                      MOVE W4390-OFIAPE   (W-IND)  TO  W-OFICINA-NUEVA  07020014
-                      MOVE '00'                    TO  W-DIGCON-NUEVA   07021014
-                      MOVE W4390-CODISER  (W-IND)  TO  W-CODISER-NUEVA  07022014
-                      MOVE W4390-NUMECTA  (W-IND)  TO  W-CUENTA-NUEVA   07023014
-                      IF NC20101I = W-CUENTA-TOTAL                      07024014
-                         MOVE 'SI' TO SW-CTACLI                         07025014
-                         MOVE 101  TO W-IND                             07026014
-                      END-IF                                            07027014
-                 END-IF                                                 07028014
-              END-PERFORM                                               07029014
-              MOVE W4390-HAYMAS   TO SW-HAYMAS                          07030014
-              IF W4390-HAYMAS = 'S' AND SW-CTACLI = 'NO'                07031014
-                 PERFORM LLAMAR-SEGUNDA-RUTINA                          07032014
-                    THRU LLAMAR-SEGUNDA-RUTINA-FIN                      07033014
-              END-IF                                                    07034014
-           END-PERFORM.                                                 07035014
-      *CUENTA                                                           07036014
-           IF NOT CTACLI                                                07037014
-              IF NOT OPERA-BOLSA                                        07038014
-                 MOVE -1           TO NC20101L                          07039014
-                 MOVE 'VLE1395'    TO CAA-COD-ERROR                     07040014
-                 PERFORM 3-FINAL                                        07041014
-              ELSE                                                      07042014
-                 IF JURIDICA                                            07043014
-                    IF NC20101I = W-CTA-ABO-JUR                         07044014
-                       CONTINUE                                         07045014
-                    ELSE                                                07046014
-                       MOVE NC20101-COMM TO NC20101I                    07047014
-                       MOVE -1           TO NC20101L                    07048014
-                       MOVE 'VLE2061'    TO CAA-COD-ERROR               07049014
-                       PERFORM 3-FINAL                                  07050014
-                    END-IF                                              07051014
-                 ELSE                                                   07052014
-                    MOVE -1           TO NC20101L                       07053014
-                    MOVE 'VLE1395'    TO CAA-COD-ERROR                  07054014
-                    PERFORM 3-FINAL                                     07055014
-                 END-IF                                                 07056014
-              END-IF                                                    07057014
-           END-IF                                                       07058014
-      *                                                                 07059014
-           INITIALIZE                          W-BGECMDC                07060014
-           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            07061014
-           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       07062014
-           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       07063014
-           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       07064014
-      *                                                                 07065014
-           EXEC CICS                                                    07066014
-             LINK PROGRAM (BG2CMDC0)                                    07067014
-             COMMAREA (BGECMDC)                                         07068014
-           END-EXEC                                                     07069014
-      *                                                                 07070014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         07071014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               07072014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             07073014
-              PERFORM 999-ABEND-CICS                                    07074014
-           END-IF                                                       07075014
-      *                                                                 07076014
-           EVALUATE MDC-CODERR                                          07077014
-             WHEN SPACES                                                07078014
-JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    07079014
-                  IF MDC-INDESTA = 'A'                                  07080014
-                     MOVE MDC-CDDIVIS     TO MO20101O                   07081014
-      *              IF MDC-CDDIVIS NOT = W-MONEDA-OK                   07082014
-      *                 MOVE -1           TO NC20101L                   07083014
-      *                 MOVE 'VLE1101'    TO CAA-COD-ERROR              07084014
-      *                 PERFORM 3-FINAL                                 07085014
-      *              ELSE                                               07086014
-      *                 CONTINUE                                        07087014
-      *              END-IF                                             07088014
-                  ELSE                                                  07089014
-                     MOVE MDC-CDDIVIS     TO MO20101O                   07090014
-                     MOVE -1              TO NC20101L                   07091014
-                     MOVE 'VLE1101'       TO CAA-COD-ERROR              07092014
-                     PERFORM 3-FINAL                                    07093014
-                  END-IF                                                07094014
-      *200608070-INI                                                    07095014
-      *200711038-INI                                                    07096014
-      *           IF MDC-PRODUCTO  = '49'                               07097014
-                  IF MDC-PRODUCTO  = '91'                               07098014
-      *200711038-FIN                                                    07099014
-                     IF (MDC-SUBPRODUC = '0020' OR '0021' OR            07100014
-                                         '0026' OR '0027')              07101014
-                        CONTINUE                                        07102014
-                     ELSE                                               07103014
-                        MOVE -1           TO NC20101L                   07104014
-                        MOVE 'VLE2061'    TO CAA-COD-ERROR              07105014
-                        PERFORM 3-FINAL                                 07106014
-                     END-IF                                             07107014
-                  END-IF                                                07108014
-      *200608070-FIN                                                    07109014
-             WHEN OTHER                                                 07110014
-                  MOVE -1           TO NC20101L                         07111014
-      *           MOVE 'VLE0907'    TO CAA-COD-ERROR                    07112014
-      *           MOVE 'BG2CMDC0'   TO CAA-VAR1-ERROR                   07113014
-                  MOVE MDC-CODERR   TO CAA-COD-ERROR                    07114014
-                  PERFORM 3-FINAL                                       07115014
-           END-EVALUATE.                                                07116014
-      *                                                                 07117014
-       VALIDAR-CTA-ABO-FIN. EXIT.                                       07118014
-      *----------------                                                 07119014
-      *                                                                 07120014
-      *----------------                                                 07121014
-      *                                                                 07122014
-       VALIDAR-CENTRO.                                                  07123014
-      *                                                                 07124014
-      *                                                                 07125014
-           INITIALIZE                          W030-TCWC0300            07126014
-      *                                                                 07127014
-           MOVE  1                          TO W030-CDOPCIO             07128014
-      *    MOVE END0101I                    TO W030-TCCENTITE           07129014
-           MOVE CAA-ENTIDAD                 TO W030-TCCENTITE           07130014
-      *                                                                 07131014
-      *A2008-I. 12-8-99. SE ACCEDE SIEMPRE CON OFICINA PROPIETARIA      07132014
-           MOVE SUC0101O                    TO W030-TCCOFICIE           07133014
-      *    IF MSB-COMM = 'C' OR OPT-COMM = 'C'                          07134014
-      *        MOVE VARC-SUCURS           TO W030-TCCOFICIE             07135014
-      *    ELSE                                                         07136014
-      *        MOVE CAA-CENTRO-CONT       TO W030-TCCOFICIE             07137014
-      *    END-IF.                                                      07138014
-      *A2008-F. 12-8-99. SE ACCEDE SIEMPRE CON OFICINA PROPIETARIA      07139014
+       VALABO-CTAS2-FIN. EXIT.                                          06707014
+      *                                                                 06708014
+      *                                                                 06709014
+       VALIDAR-CTA-CAR.                                                 06710014
+      *----------------                                                 06711014
+      *                                                                 06712014
+      *      SE VALIDARA QUE EXISTAN LA CUENTAS CON LOS PROD. VALIDOS   06713014
+      *      Y ACTIVAS.                                                 06714014
+      *                                                                 06715014
+      *  CTA. CARGO *****                                               06716014
+      *                                                                 06717014
+           IF NCC0101I IS NOT NUMERIC                                   06718014
+              MOVE -1           TO NCC0101L                             06719014
+              MOVE 'VLE1099'    TO CAA-COD-ERROR                        06720014
+              PERFORM 3-FINAL                                           06721014
+           END-IF                                                       06722014
+      *                                                                 06723014
+           MOVE 'NO' TO SW-CTACLI                                       06724014
+           MOVE 'S'  TO SW-HAYMAS                                       06725014
+      *                                                                 06726014
+           PERFORM UNTIL SW-CTACLI = 'SI' OR SW-HAYMAS NOT EQUAL 'S'    06727014
+              PERFORM VARYING  W-IND   FROM 1 BY 1                      06728014
+                        UNTIL (W-IND > W4390-NOCCURS) OR                06729014
+                              (W-IND > 100)                             06730014
+                 MOVE W4390-PECENTID (W-IND)    TO  W-ENTIDAD-ANT       06731014
+                 MOVE W4390-OFIAPE   (W-IND)    TO  W-OFICINA-ANT       06732014
+                 MOVE W4390-CODISER  (W-IND)    TO  W-CODISER-ANT       06733014
+                 MOVE W4390-NUMECTA  (W-IND)    TO  W-CUENTA-ANT        06734014
+      *200608070-INI                                                    06735014
+      *          IF  (W4390-CODISER  (W-IND) = '01' OR '02') AND        06736014
+      *200711038-INI                                                    06737014
+      *          IF  (W4390-CODISER  (W-IND) = '01' OR '02' OR '49') AND06738014
+                 IF  (W4390-CODISER  (W-IND) = '01' OR '02' OR '91') AND06739014
+      *200711038-FIN                                                    06740014
+      *200608070-FIN                                                    06741014
+                     (W4390-CLAINTER (W-IND) = 'T')                     06742014
+                     MOVE W4390-PECENTID(W-IND) TO  W-ENTIDAD-NUEVA     06743014
+                     MOVE W4390-OFIAPE(W-IND)   TO  W-OFICINA-NUEVA     06744014
+                     MOVE '00'                  TO  W-DIGCON-NUEVA      06745014
+                     MOVE W4390-CODISER(W-IND)  TO  W-CODISER-NUEVA     06746014
+                     MOVE W4390-NUMECTA(W-IND)  TO  W-CUENTA-NUEVA      06747014
+                     IF NCC0101I = W-CUENTA-TOTAL                       06748014
+                        MOVE 'SI' TO SW-CTACLI                          06749014
+                        MOVE 101  TO W-IND                              06750014
+                     END-IF                                             06751014
+                 END-IF                                                 06752014
+              END-PERFORM                                               06753014
+              MOVE W4390-HAYMAS TO SW-HAYMAS                            06754014
+              IF W4390-HAYMAS = 'S' AND SW-CTACLI = 'NO'                06755014
+                 PERFORM LLAMAR-SEGUNDA-RUTINA                          06756014
+                    THRU LLAMAR-SEGUNDA-RUTINA-FIN                      06757014
+              END-IF                                                    06758014
+           END-PERFORM.                                                 06759014
+      *CUENTA                                                           06760014
+           IF NOT CTACLI                                                06761014
+              IF NOT OPERA-BOLSA                                        06762014
+                 MOVE -1           TO NCC0101L                          06763014
+                 MOVE 'VLE1395'    TO CAA-COD-ERROR                     06764014
+                 PERFORM 3-FINAL                                        06765014
+              ELSE                                                      06766014
+                 IF JURIDICA                                            06767014
+                    IF NCC0101I = W-CTA-CAR-JUR                         06768014
+                       CONTINUE                                         06769014
+                    ELSE                                                06770014
+                       MOVE NCC0101-COMM TO NCC0101I                    06771014
+                       MOVE -1           TO NCC0101L                    06772014
+                       MOVE 'VLE2061'    TO CAA-COD-ERROR               06773014
+                       PERFORM 3-FINAL                                  06774014
+                    END-IF                                              06775014
+                 ELSE                                                   06776014
+                    MOVE -1           TO NCC0101L                       06777014
+                    MOVE 'VLE1395'    TO CAA-COD-ERROR                  06778014
+                    PERFORM 3-FINAL                                     06779014
+                 END-IF                                                 06780014
+              END-IF                                                    06781014
+           END-IF                                                       06782014
+      *                                                                 06783014
+           INITIALIZE                          W-BGECMDC                06784014
+           MOVE NCC0101I(1:4)                 TO MDC-ENTIDAD            06785014
+           MOVE NCC0101I(5:4)                 TO MDC-CENTRO-ALTA.       06786014
+           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       06787014
+           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       06788014
+      *                                                                 06789014
+           EXEC CICS                                                    06790014
+             LINK PROGRAM (BG2CMDC0)                                    06791014
+             COMMAREA (BGECMDC)                                         06792014
+           END-EXEC                                                     06793014
+      *                                                                 06794014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06795014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               06796014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             06797014
+              PERFORM 999-ABEND-CICS                                    06798014
+           END-IF                                                       06799014
+      *                                                                 06800014
+           EVALUATE MDC-CODERR                                          06801014
+             WHEN SPACES                                                06802014
+JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    06803014
+                  IF MDC-INDESTA = 'A'                                  06804014
+                     MOVE MDC-CDDIVIS  TO W-MONEDA-OK                   06805014
+                     MOVE MDC-CDDIVIS  TO MON0101O                      06806014
+                     MOVE MDC-CENTRO-CONTAB  TO OFI-PRO                 06807014
+JPC@4                IF ENT0101I = '0069' OR '2010'                     06808014
+JPC@4                   MOVE CAA-CENTRO-CONT TO OFI-PRO                 06809014
+JPC@4                END-IF                                             06810014
+                  ELSE                                                  06811014
+                     MOVE MDC-CDDIVIS  TO MON0101O                      06812014
+                     MOVE -1           TO NCC0101L                      06813014
+                     MOVE 'VLE1101'    TO CAA-COD-ERROR                 06814014
+                     PERFORM 3-FINAL                                    06815014
+                  END-IF                                                06816014
+      *200608070-INI                                                    06817014
+      *200711038-INI                                                    06818014
+      *           IF MDC-PRODUCTO  = '49'                               06819014
+                  IF MDC-PRODUCTO  = '91'                               06820014
+      *200711038-FIN                                                    06821014
+                     IF (MDC-SUBPRODUC = '0020' OR '0021' OR            06822014
+                                         '0026' OR '0027')              06823014
+                        CONTINUE                                        06824014
+                     ELSE                                               06825014
+                        MOVE -1           TO NCC0101L                   06826014
+                        MOVE 'VLE2061'    TO CAA-COD-ERROR              06827014
+                        PERFORM 3-FINAL                                 06828014
+                     END-IF                                             06829014
+                  END-IF                                                06830014
+      *200608070-FIN                                                    06831014
+             WHEN OTHER                                                 06832014
+                  MOVE -1           TO NCC0101L                         06833014
+                  MOVE 'VLE0907'    TO CAA-COD-ERROR                    06834014
+                  MOVE 'BG2CMDC0'   TO CAA-VAR1-ERROR                   06835014
+                  MOVE MDC-CODERR   TO CAA-VAR2-ERROR                   06836014
+                  PERFORM 3-FINAL                                       06837014
+           END-EVALUATE.                                                06838014
+                                                                        06839014
+      *    PERFORM DESCRIPCION-OFICINA                                  06840014
+      *       THRU DESCRIPCION-OFICINA-FIN.                             06841014
+                                                                        06842014
+      * DAVID                                                           06843014
+       VALIDAR-CTA-CAR-FIN. EXIT.                                       06844014
+      *----------------                                                 06845014
+      *200310189-INI                                                    06846014
+      *                                                                 06845910
+LRH@5 *----------------------*                                          06845920
+LRH@5  VALIDA-CUSTODIO-INTER.                                           06845930
+LRH@5 *----------------------*                                          06845940
+LRH@5 *                                                                 06845950
+LRH@5      MOVE 'NO'  TO SW-CUSTODIO-INTER.                             06845960
+LRH@5      PERFORM VARYING IN-CUS FROM 1 BY 1                           06845970
+LRH@5                UNTIL IN-CUS > CONT-CUSTODIO-INTER                 06845980
+LRH@5                   OR ES-CUSTODIO-INTER                            06845990
+LRH@5         IF ENT0101I = TB-CUSTODIO-INTER-COD (IN-CUS)              06846010
+LRH@5            MOVE 'SI'  TO SW-CUSTODIO-INTER                        06846020
+LRH@5         END-IF                                                    06846030
+LRH@5      END-PERFORM.                                                 06846040
+LRH@5 *                                                                 06846050
+LRH@5  VALIDA-CUSTODIO-INTER-FIN.  EXIT.                                06846060
+      *                                                                 06846070
+       VALIDAR-CTA-CONTROL.                                             06847014
+      *-------------------                                              06848014
+      *                                                                 06849014
+      *      SE VALIDARA QUE EXISTA LA CUENTA DE CONTROL Y QUE SEA      06850014
+      *      DESDE LA OFICINA 0542 (BOLSA) LA CUENTA DE CARGO = ABONO   06851014
+      *                                                                 06852014
+      *200605161-INI                                                    06853014
+      *    IF ENT0101I NOT = '0069'                                     06854014
+LRH@5      PERFORM VALIDA-CUSTODIO-INTER                                06854510
+LRH@5         THRU VALIDA-CUSTODIO-INTER-FIN                            06854520
+           IF NOT ES-CUSTODIO-INTER                                     06854530
+      *200605161-FIN                                                    06856014
+              MOVE -1                     TO NCC0101L                   06857014
+              MOVE 'VLE2166'              TO CAA-COD-ERROR              06858014
+              MOVE '0069 0011 0312      ' TO CAA-VAR1-ERROR             06859014
+              MOVE '                    ' TO CAA-VAR2-ERROR             06860014
+              PERFORM 3-FINAL                                           06861014
+           END-IF                                                       06862014
+      *                                                                 06863014
+      *200605161-INI                                                    06864014
+      *    IF CAA-CENTRO-CONT NOT = '0542'                              06865014
+      *       MOVE -1          TO NCC0101L                              06866014
+      *       MOVE 'VLE2163'   TO CAA-COD-ERROR                         06867014
+      *       PERFORM 3-FINAL                                           06868014
+           IF CAA-CENTRO-CONT = '0542'                                  06869014
+              IF ENT0101I = '0069'                                      06870014
+                 CONTINUE                                               06871014
+              ELSE                                                      06872014
+                 IF ENT0101I = '0011' OR '0312'                         06873014
+                    MOVE -1          TO NCC0101L                        06874014
+                    MOVE 'VLE2192'   TO CAA-COD-ERROR                   06875014
+                    PERFORM 3-FINAL                                     06876014
+                 ELSE                                                   06877014
+                    MOVE -1          TO NCC0101L                        06878014
+                    MOVE 'VLE1452'   TO CAA-COD-ERROR                   06879014
+                    PERFORM 3-FINAL                                     06880014
+                 END-IF                                                 06881014
+              END-IF                                                    06882014
+           ELSE                                                         06883014
+              IF CAA-CENTRO-CONT = '0567'                               06884014
+LRH@5                PERFORM VALIDA-CUSTODIO-INTER                      06885010
+LRH@5                   THRU VALIDA-CUSTODIO-INTER-FIN                  06885020
+                 IF ES-CUSTODIO-INTER                                   06885030
+                    CONTINUE                                            06887014
+                 ELSE                                                   06888014
+                    IF ENT0101I = '0069'                                06889014
+                       MOVE -1          TO NCC0101L                     06890014
+                       MOVE 'VLE2163'   TO CAA-COD-ERROR                06891014
+                       PERFORM 3-FINAL                                  06892014
+                    ELSE                                                06893014
+                       MOVE -1          TO NCC0101L                     06894014
+                       MOVE 'VLE1452'   TO CAA-COD-ERROR                06895014
+                       PERFORM 3-FINAL                                  06896014
+                    END-IF                                              06897014
+                 END-IF                                                 06898014
+              ELSE                                                      06899014
+                 MOVE -1          TO NCC0101L                           06900014
+                 MOVE 'VLE1452'   TO CAA-COD-ERROR                      06901014
+                 PERFORM 3-FINAL                                        06902014
+              END-IF                                                    06903014
+           END-IF                                                       06904014
+      *200605161-FIN                                                    06905014
+      *                                                                 06906014
+           IF TAF0101I = SPACES                                         06907014
+              MOVE '51'        TO TAF0101I                              06908014
+           END-IF                                                       06909014
+      *                                                                 06910014
+      *RITM49015-INI                                                    06910100
+LRH@14*    SE ACEPTA CUALQUIER TARIFA VIGENTE EN VLDTXTA, NO SOLO 51,  *06910200
+LRH@14*    IGUAL QUE LA VALIDACION GENERAL DE ACCESO-VLDTXTA.          *06910300
+LRH@14     IF TAF0101I NOT = '51'                                       06910400
+LRH@14        IF TAF0101I IS NOT NUMERIC                                06910500
+LRH@14           MOVE -1          TO NCC0101L                           06910600
+LRH@14           MOVE 'VLE2164'   TO CAA-COD-ERROR                      06910700
+LRH@14           PERFORM 3-FINAL                                        06910800
+LRH@14        ELSE                                                      06910900
+LRH@14           PERFORM ACCESO-VLDTXTA                                 06911000
+LRH@14              THRU ACCESO-VLDTXTA-FIN                             06911100
+LRH@14        END-IF                                                    06911200
+LRH@14     END-IF                                                       06911400
+      *RITM49015-FIN                                                    06911500
+      *                                                                 06916014
+           IF NCC0101I IS NOT NUMERIC                                   06917014
+              MOVE -1           TO NCC0101L                             06918014
+              MOVE 'VLE1099'    TO CAA-COD-ERROR                        06919014
+              PERFORM 3-FINAL                                           06920014
+           END-IF                                                       06921014
+      *                                                                 06922014
+           INITIALIZE                            BRWCCDE0               06923014
+           MOVE '0011'                        TO WCDE-CLV-ENTIDAD       06924014
+           MOVE '0486'                        TO WCDE-CLV-CENTRO        06925014
+           MOVE '9'                           TO WCDE-TIPOCTA           06926014
+           MOVE 'VA'                          TO WCDE-CLASEC            06927014
+           IF MDA0101I = SPACES                                         06928014
+              MOVE 'PEN'                      TO WCDE-DIVISA            06929014
+           ELSE                                                         06930014
+              MOVE MDA0101I                   TO WCDE-DIVISA            06931014
+           END-IF                                                       06932014
+      *                                                                 06933014
+           EXEC CICS                                                    06934014
+                LINK PROGRAM (BR2CCDE0)                                 06935014
+                    COMMAREA (BRWCCDE0)                                 06936014
+           END-EXEC                                                     06937014
+      *                                                                 06938014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06939014
+              MOVE 'ERROR EN BR2CCDE0'  TO ABC-REFERENCIA               06940014
+              MOVE 'BR2CCDE0'           TO ABC-OBJETO-ERROR             06941014
+              PERFORM 999-ABEND-CICS                                    06942014
+           END-IF                                                       06943014
+      *                                                                 06944014
+           EVALUATE WCDE-COD-ERROR                                      06945014
+               WHEN SPACES                                              06946014
+                    IF NCC0101I (01:04) = WCDE-ENTIDAD     AND          06947014
+                       NCC0101I (05:04) = WCDE-CENTRO-ALTA AND          06948014
+                       NCC0101I (11:10) = WCDE-CUENTA                   06949014
+                       CONTINUE                                         06950014
+                    ELSE                                                06951014
+                       MOVE -1           TO NCC0101L                    06952014
+                       MOVE 'VLE2162'    TO CAA-COD-ERROR               06953014
+                       PERFORM 3-FINAL                                  06954014
+                    END-IF                                              06955014
+               WHEN OTHER                                               06956014
+                    MOVE -1                     TO NCC0101L             06957014
+                    MOVE 'VLE0907'              TO CAA-COD-ERROR        06958014
+                    MOVE 'BR2CCDE0'             TO CAA-VAR1-ERROR       06959014
+                    MOVE WCDE-COD-ERROR         TO CAA-VAR2-ERROR       06960014
+                    PERFORM 3-FINAL                                     06961014
+           END-EVALUATE.                                                06962014
+      *                                                                 06963014
+           INITIALIZE                            W-BGECMDC              06964014
+           MOVE NCC0101I(01:4)                TO MDC-ENTIDAD            06965014
+           MOVE NCC0101I(05:4)                TO MDC-CENTRO-ALTA.       06966014
+           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       06967014
+           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       06968014
+      *                                                                 06969014
+           EXEC CICS                                                    06970014
+                LINK PROGRAM (BG2CMDC0)                                 06971014
+                COMMAREA (BGECMDC)                                      06972014
+           END-EXEC                                                     06973014
+      *                                                                 06974014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         06975014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               06976014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             06977014
+              PERFORM 999-ABEND-CICS                                    06978014
+           END-IF                                                       06979014
+      *                                                                 06980014
+           EVALUATE MDC-CODERR                                          06981014
+               WHEN SPACES                                              06982014
+                    IF MDC-INDESTA = 'A'                                06983014
+                       MOVE MDC-CDDIVIS        TO W-MONEDA-OK           06984014
+                       MOVE MDC-CDDIVIS        TO MON0101O, MO20101O    06985014
+                       MOVE MDC-CENTRO-CONTAB  TO OFI-PRO               06986014
+JPC@4                  IF ENT0101I = '0069' OR '2010'                   06987014
+JPC@4                     MOVE CAA-CENTRO-CONT TO OFI-PRO               06988014
+JPC@4                  END-IF                                           06989014
+                    ELSE                                                06990014
+                       MOVE MDC-CDDIVIS        TO MON0101O              06991014
+                       MOVE -1                 TO NCC0101L              06992014
+                       MOVE 'VLE1101'          TO CAA-COD-ERROR         06993014
+                       PERFORM 3-FINAL                                  06994014
+                   END-IF                                               06995014
+              WHEN OTHER                                                06996014
+                   MOVE -1                     TO NCC0101L              06997014
+                   MOVE 'VLE0907'              TO CAA-COD-ERROR         06998014
+                   MOVE 'BG2CMDC0'             TO CAA-VAR1-ERROR        06999014
+                   MOVE MDC-CODERR             TO CAA-VAR2-ERROR        07000014
+                   PERFORM 3-FINAL                                      07001014
+           END-EVALUATE.                                                07002014
+                                                                        07003014
+           MOVE NCC0101I TO NC20101I.                                   07004014
+                                                                        07005014
+       VALIDAR-CTA-CONTROL-FIN. EXIT.                                   07006014
+      *200310189-FIN.                                                   07007014
+      *                                                                *07008014
+       VALIDAR-CTA-ABO.                                                 07009014
+      *----------------                                                 07010014
+      *                                                                 07011014
+      *  CTA. ABONO *****                                               07012014
+      *                                                                 07013014
+           IF NC20101I IS NOT NUMERIC                                   07014014
+              MOVE -1           TO NC20101L                             07015014
+              MOVE 'VLE1100'    TO CAA-COD-ERROR                        07016014
+              PERFORM 3-FINAL                                           07017014
+           END-IF                                                       07018014
+      *                                                                 07019014
+           MOVE 'NO' TO SW-CTACLI                                       07020014
+           MOVE 'S'  TO SW-HAYMAS                                       07021014
+      *                                                                 07022014
+           PERFORM UNTIL SW-CTACLI = 'SI' OR SW-HAYMAS NOT EQUAL 'S'    07023014
+              PERFORM VARYING  W-IND   FROM 1 BY 1                      07024014
+                        UNTIL (W-IND > W4390-NOCCURS) OR                07025014
+                              (W-IND > 100)                             07026014
+                 MOVE W4390-PECENTID (W-IND)  TO  W-ENTIDAD-ANT         07027014
+                 MOVE W4390-OFIAPE   (W-IND)  TO  W-OFICINA-ANT         07028014
+                 MOVE W4390-CODISER  (W-IND)  TO  W-CODISER-ANT         07029014
+                 MOVE W4390-NUMECTA  (W-IND)  TO  W-CUENTA-ANT          07030014
+      *200608070-INI                                                    07031014
+      *          IF  (W4390-CODISER  (W-IND) = '01' OR '02') AND        07032014
+      *200711038-INI                                                    07033014
+      *          IF  (W4390-CODISER  (W-IND) = '01' OR '02' OR '49') AND07034014
+                 IF  (W4390-CODISER  (W-IND) = '01' OR '02' OR '91') AND07035014
+      *200711038-FIN                                                    07036014
+      *200608070-INI                                                    07037014
+                     (W4390-CLAINTER (W-IND)   =  'T')                  07038014
+                      MOVE W4390-PECENTID (W-IND)  TO  W-ENTIDAD-NUEVA  07039014
+                      MOVE W4390-OFIAPE   (W-IND)  TO  W-OFICINA-NUEVA  07040014
+                      MOVE '00'                    TO  W-DIGCON-NUEVA   07041014
+                      MOVE W4390-CODISER  (W-IND)  TO  W-CODISER-NUEVA  07042014
+                      MOVE W4390-NUMECTA  (W-IND)  TO  W-CUENTA-NUEVA   07043014
+                      IF NC20101I = W-CUENTA-TOTAL                      07044014
+                         MOVE 'SI' TO SW-CTACLI                         07045014
+                         MOVE 101  TO W-IND                             07046014
+                      END-IF                                            07047014
+                 END-IF                                                 07048014
+              END-PERFORM                                               07049014
+              MOVE W4390-HAYMAS   TO SW-HAYMAS                          07050014
+              IF W4390-HAYMAS = 'S' AND SW-CTACLI = 'NO'                07051014
+                 PERFORM LLAMAR-SEGUNDA-RUTINA                          07052014
+                    THRU LLAMAR-SEGUNDA-RUTINA-FIN                      07053014
+              END-IF                                                    07054014
+           END-PERFORM.                                                 07055014
+      *CUENTA                                                           07056014
+           IF NOT CTACLI                                                07057014
+              IF NOT OPERA-BOLSA                                        07058014
+                 MOVE -1           TO NC20101L                          07059014
+                 MOVE 'VLE1395'    TO CAA-COD-ERROR                     07060014
+                 PERFORM 3-FINAL                                        07061014
+              ELSE                                                      07062014
+                 IF JURIDICA                                            07063014
+                    IF NC20101I = W-CTA-ABO-JUR                         07064014
+                       CONTINUE                                         07065014
+                    ELSE                                                07066014
+                       MOVE NC20101-COMM TO NC20101I                    07067014
+                       MOVE -1           TO NC20101L                    07068014
+                       MOVE 'VLE2061'    TO CAA-COD-ERROR               07069014
+                       PERFORM 3-FINAL                                  07070014
+                    END-IF                                              07071014
+                 ELSE                                                   07072014
+                    MOVE -1           TO NC20101L                       07073014
+                    MOVE 'VLE1395'    TO CAA-COD-ERROR                  07074014
+                    PERFORM 3-FINAL                                     07075014
+                 END-IF                                                 07076014
+              END-IF                                                    07077014
+           END-IF                                                       07078014
+      *                                                                 07079014
+           INITIALIZE                          W-BGECMDC                07080014
+           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            07081014
+           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       07082014
+           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       07083014
+           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       07084014
+      *                                                                 07085014
+           EXEC CICS                                                    07086014
+             LINK PROGRAM (BG2CMDC0)                                    07087014
+             COMMAREA (BGECMDC)                                         07088014
+           END-EXEC                                                     07089014
+      *                                                                 07090014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         07091014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               07092014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             07093014
+              PERFORM 999-ABEND-CICS                                    07094014
+           END-IF                                                       07095014
+      *                                                                 07096014
+           EVALUATE MDC-CODERR                                          07097014
+             WHEN SPACES                                                07098014
+JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    07099014
+                  IF MDC-INDESTA = 'A'                                  07100014
+                     MOVE MDC-CDDIVIS     TO MO20101O                   07101014
+      *              IF MDC-CDDIVIS NOT = W-MONEDA-OK                   07102014
+      *                 MOVE -1           TO NC20101L                   07103014
+      *                 MOVE 'VLE1101'    TO CAA-COD-ERROR              07104014
+      *                 PERFORM 3-FINAL                                 07105014
+      *              ELSE                                               07106014
+      *                 CONTINUE                                        07107014
+      *              END-IF                                             07108014
+                  ELSE                                                  07109014
+                     MOVE MDC-CDDIVIS     TO MO20101O                   07110014
+                     MOVE -1              TO NC20101L                   07111014
+                     MOVE 'VLE1101'       TO CAA-COD-ERROR              07112014
+                     PERFORM 3-FINAL                                    07113014
+                  END-IF                                                07114014
+      *200608070-INI                                                    07115014
+      *200711038-INI                                                    07116014
+      *           IF MDC-PRODUCTO  = '49'                               07117014
+                  IF MDC-PRODUCTO  = '91'                               07118014
+      *200711038-FIN                                                    07119014
+                     IF (MDC-SUBPRODUC = '0020' OR '0021' OR            07120014
+                                         '0026' OR '0027')              07121014
+                        CONTINUE                                        07122014
+                     ELSE                                               07123014
+                        MOVE -1           TO NC20101L                   07124014
+                        MOVE 'VLE2061'    TO CAA-COD-ERROR              07125014
+                        PERFORM 3-FINAL                                 07126014
+                     END-IF                                             07127014
+                  END-IF                                                07128014
+      *200608070-FIN                                                    07129014
+             WHEN OTHER                                                 07130014
+                  MOVE -1           TO NC20101L                         07131014
+      *           MOVE 'VLE0907'    TO CAA-COD-ERROR                    07132014
+      *           MOVE 'BG2CMDC0'   TO CAA-VAR1-ERROR                   07133014
+                  MOVE MDC-CODERR   TO CAA-COD-ERROR                    07134014
+                  PERFORM 3-FINAL                                       07135014
+           END-EVALUATE.                                                07136014
+      *                                                                 07137014
+       VALIDAR-CTA-ABO-FIN. EXIT.                                       07138014
+      *----------------                                                 07139014
       *                                                                 07140014
-           EXEC CICS                                                    07141014
-                LINK PROGRAM (TC2C1500)                                 07142014
-                COMMAREA     (W-TCWC0300)                               07143014
-           END-EXEC.                                                    07144014
+      *----------------                                                 07141014
+      *                                                                 07142014
+       VALIDAR-CENTRO.                                                  07143014
+      *                                                                 07144014
       *                                                                 07145014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             07146014
-              MOVE 'ERROR EN TC2C1500'          TO   ABC-REFERENCIA     07147014
-              MOVE 'TC2C1500'                   TO   ABC-OBJETO-ERROR   07148014
-              PERFORM 999-ABEND-CICS                                    07149014
-           END-IF                                                       07150014
+           INITIALIZE                          W030-TCWC0300            07146014
+      *                                                                 07147014
+           MOVE  1                          TO W030-CDOPCIO             07148014
+      *    MOVE END0101I                    TO W030-TCCENTITE           07149014
+           MOVE CAA-ENTIDAD                 TO W030-TCCENTITE           07150014
       *                                                                 07151014
-           EVALUATE W030-RETORN                                         07152014
-               WHEN  '00'                                               07153014
-                     MOVE  W030-TCMOFCUR        TO   NOF0101O           07154014
-      *              CONTINUE                                           07155014
-               WHEN  '10'                                               07156014
-                     MOVE -1              TO SUC0101L                   07157014
-                     MOVE  'VLE0388'      TO CAA-COD-ERROR              07158014
-                     PERFORM 3-FINAL                                    07159014
-               WHEN  '20'                                               07160014
-               WHEN  '30'                                               07161014
-                     MOVE -1              TO SUC0101L                   07162014
-                     MOVE  'VLE0790'      TO CAA-COD-ERROR              07163014
-                     PERFORM 3-FINAL                                    07164014
-               WHEN  OTHER                                              07165014
-                     MOVE -1              TO SUC0101L                   07166014
-                     MOVE 'VLE0907'       TO CAA-COD-ERROR              07167014
-                     MOVE 'TC2C1500'      TO CAA-VAR1-ERROR             07168014
-                     MOVE W030-RETORN     TO CAA-VAR2-ERROR             07169014
-                     PERFORM 3-FINAL                                    07170014
-           END-EVALUATE.                                                07171014
-      *                                                                 07172014
-      *    MOVE W030-TCMOFICI    TO  NSU0101O.                          07173014
-      *                                                                 07174014
-       VALIDAR-CENTRO-FIN. EXIT.                                        07175014
-      *                                                                 07176014
-      *                                                                 07177014
-       ACCESO-VLDTXTA.                                                  07178014
-      *                                                                 07179014
-           MOVE TAF0101I    TO  W-TARIFA                                07180014
-           MOVE W-TARIFA    TO  VXTA-CODTARIF                           07181014
-           MOVE  49         TO  VXTA-OPECON                             07182014
-           MOVE 'F'         TO  VXTA-TIPTARIF                           07183014
-           MOVE MDA0101I    TO  VXTA-MONEDA                             07184014
-      *                                                                 07185014
-           EXEC SQL                                                     07186014
-JPC@1 *         SELECT  *                                               07187014
-                SELECT VXTA_OPECON                                      07188014
-                     , VXTA_TIPTARIF                                    07189014
-                     , VXTA_CODTARIF                                    07190014
-                     , VXTA_MONEDA                                      07191014
-                     , VXTA_NOMTARIF                                    07192014
-                     , VXTA_PERIODO                                     07193014
-                     , VXTA_TIPCALCU                                    07194014
-                     , VXTA_MINTAR                                      07195014
-                     , VXTA_MAXTAR                                      07196014
-                     , VXTA_DESDE1                                      07197014
-                     , VXTA_HASTA1                                      07198014
-                     , VXTA_PORMIL1                                     07199014
-                     , VXTA_DESDE2                                      07200014
-                     , VXTA_HASTA2                                      07201014
-                     , VXTA_PORMIL2                                     07202014
-                     , VXTA_DESDE3                                      07203014
-                     , VXTA_HASTA3                                      07204014
-                     , VXTA_PORMIL3                                     07205014
-                     , VXTA_DESDE4                                      07206014
-                     , VXTA_HASTA4                                      07207014
-                     , VXTA_PORMIL4                                     07208014
-                     , VXTA_DESDE5                                      07209014
-                     , VXTA_HASTA5                                      07210014
-                     , VXTA_PORMIL5                                     07211014
-                     , VXTA_DESDE6                                      07212014
-                     , VXTA_HASTA6                                      07213014
-                     , VXTA_PORMIL6                                     07214014
-                     , VXTA_DESDE7                                      07215014
-                     , VXTA_HASTA7                                      07216014
-                     , VXTA_PORMIL7                                     07217014
-                     , VXTA_DESDE8                                      07218014
-                     , VXTA_HASTA8                                      07219014
-                     , VXTA_PORMIL8                                     07220014
-                     , VXTA_DESDE9                                      07221014
-                     , VXTA_HASTA9                                      07222014
-                     , VXTA_PORMIL9                                     07223014
-                     , VXTA_DESDE10                                     07224014
-                     , VXTA_HASTA10                                     07225014
-                     , VXTA_PORMIL10                                    07226014
-                     , VXTA_DESDE11                                     07227014
-                     , VXTA_HASTA11                                     07228014
-                     , VXTA_PORMIL11                                    07229014
-                     , VXTA_DESDE12                                     07230014
-                     , VXTA_HASTA12                                     07231014
-                     , VXTA_PORMIL12                                    07232014
-                     , VXTA_DESDE13                                     07233014
-                     , VXTA_HASTA13                                     07234014
-                     , VXTA_PORMIL13                                    07235014
-                     , VXTA_DESDE14                                     07236014
-                     , VXTA_HASTA14                                     07237014
-                     , VXTA_PORMIL14                                    07238014
-                     , VXTA_DESDE15                                     07239014
-                     , VXTA_HASTA15                                     07240014
-                     , VXTA_PORMIL15                                    07241014
-                     , VXTA_DESDE16                                     07242014
-                     , VXTA_HASTA16                                     07243014
-                     , VXTA_PORMIL16                                    07244014
-                     , VXTA_DESDE17                                     07245014
-                     , VXTA_HASTA17                                     07246014
-                     , VXTA_PORMIL17                                    07247014
-                     , VXTA_DESDE18                                     07248014
-                     , VXTA_HASTA18                                     07249014
-                     , VXTA_PORMIL18                                    07250014
-                     , VXTA_DESDE19                                     07251014
-                     , VXTA_HASTA19                                     07252014
-                     , VXTA_PORMIL19                                    07253014
-                     , VXTA_DESDE20                                     07254014
-                     , VXTA_HASTA20                                     07255014
-                     , VXTA_PORMIL20                                    07256014
-                     , VXTA_INDVALO                                     07257014
-                     , VXTA_FEALTREG                                    07258014
-                     , VXTA_FEULMOD                                     07259014
-                     , VXTA_HORULMOD                                    07260014
-                     , VXTA_NUMTER                                      07261014
-                     , VXTA_USUARIO                                     07262014
-                     , VXTA_FILLER                                      07263014
-JPC@1 *           INTO :DCLVLDTXTA                                      07264014
-                  INTO :VXTA-OPECON                                     07265014
-                     , :VXTA-TIPTARIF                                   07266014
-                     , :VXTA-CODTARIF                                   07267014
-                     , :VXTA-MONEDA                                     07268014
-                     , :VXTA-NOMTARIF                                   07269014
-                     , :VXTA-PERIODO                                    07270014
-                     , :VXTA-TIPCALCU                                   07271014
-                     , :VXTA-MINTAR                                     07272014
-                     , :VXTA-MAXTAR                                     07273014
-                     , :VXTA-DESDE1                                     07274014
-                     , :VXTA-HASTA1                                     07275014
-                     , :VXTA-PORMIL1                                    07276014
-                     , :VXTA-DESDE2                                     07277014
-                     , :VXTA-HASTA2                                     07278014
-                     , :VXTA-PORMIL2                                    07279014
-                     , :VXTA-DESDE3                                     07280014
-                     , :VXTA-HASTA3                                     07281014
-                     , :VXTA-PORMIL3                                    07282014
-                     , :VXTA-DESDE4                                     07283014
-                     , :VXTA-HASTA4                                     07284014
-                     , :VXTA-PORMIL4                                    07285014
-                     , :VXTA-DESDE5                                     07286014
-                     , :VXTA-HASTA5                                     07287014
-                     , :VXTA-PORMIL5                                    07288014
-                     , :VXTA-DESDE6                                     07289014
-                     , :VXTA-HASTA6                                     07290014
-                     , :VXTA-PORMIL6                                    07291014
-                     , :VXTA-DESDE7                                     07292014
-                     , :VXTA-HASTA7                                     07293014
-                     , :VXTA-PORMIL7                                    07294014
-                     , :VXTA-DESDE8                                     07295014
-                     , :VXTA-HASTA8                                     07296014
-                     , :VXTA-PORMIL8                                    07297014
-                     , :VXTA-DESDE9                                     07298014
-                     , :VXTA-HASTA9                                     07299014
-                     , :VXTA-PORMIL9                                    07300014
-                     , :VXTA-DESDE10                                    07301014
-                     , :VXTA-HASTA10                                    07302014
-                     , :VXTA-PORMIL10                                   07303014
-                     , :VXTA-DESDE11                                    07304014
-                     , :VXTA-HASTA11                                    07305014
-                     , :VXTA-PORMIL11                                   07306014
-                     , :VXTA-DESDE12                                    07307014
-                     , :VXTA-HASTA12                                    07308014
-                     , :VXTA-PORMIL12                                   07309014
-                     , :VXTA-DESDE13                                    07310014
-                     , :VXTA-HASTA13                                    07311014
-                     , :VXTA-PORMIL13                                   07312014
-                     , :VXTA-DESDE14                                    07313014
-                     , :VXTA-HASTA14                                    07314014
-                     , :VXTA-PORMIL14                                   07315014
-                     , :VXTA-DESDE15                                    07316014
-                     , :VXTA-HASTA15                                    07317014
-                     , :VXTA-PORMIL15                                   07318014
-                     , :VXTA-DESDE16                                    07319014
-                     , :VXTA-HASTA16                                    07320014
-                     , :VXTA-PORMIL16                                   07321014
-                     , :VXTA-DESDE17                                    07322014
-                     , :VXTA-HASTA17                                    07323014
-                     , :VXTA-PORMIL17                                   07324014
-                     , :VXTA-DESDE18                                    07325014
-                     , :VXTA-HASTA18                                    07326014
-                     , :VXTA-PORMIL18                                   07327014
-                     , :VXTA-DESDE19                                    07328014
-                     , :VXTA-HASTA19                                    07329014
-                     , :VXTA-PORMIL19                                   07330014
-                     , :VXTA-DESDE20                                    07331014
-                     , :VXTA-HASTA20                                    07332014
-                     , :VXTA-PORMIL20                                   07333014
-                     , :VXTA-INDVALO                                    07334014
-                     , :VXTA-FEALTREG                                   07335014
-                     , :VXTA-FEULMOD                                    07336014
-                     , :VXTA-HORULMOD                                   07337014
-                     , :VXTA-NUMTER                                     07338014
-                     , :VXTA-USUARIO                                    07339014
-                     , :VXTA-FILLER                                     07340014
-                  FROM  VLDTXTA                                         07341014
-                 WHERE  VXTA_CODTARIF = :VXTA-CODTARIF                  07342014
-                   AND  VXTA_OPECON   = :VXTA-OPECON                    07343014
-                   AND  VXTA_TIPTARIF = :VXTA-TIPTARIF                  07344014
-                   AND  VXTA_MONEDA   = :VXTA-MONEDA                    07345014
-           END-EXEC                                                     07346014
-      *                                                                 07347014
-           IF SQLCODE NOT = 0 AND 100                                   07348014
-              MOVE 'SELECT'       TO   ABC-REFERENCIA                   07349014
-              MOVE 'VLDTXTA'      TO   ABC-OBJETO-ERROR                 07350014
-              PERFORM 999-ABEND-DB2                                     07351014
-           END-IF                                                       07352014
-      *                                                                 07353014
-           IF SQLCODE = 100                                             07354014
-              MOVE 'VLE1769'   TO CAA-COD-ERROR                         07355014
-              MOVE -1          TO TAF0101L                              07356014
-              PERFORM 3-FINAL                                           07357014
-           END-IF.                                                      07358014
-                                                                        07359014
-      *A2011-RUTLOG-I                                                   07360014
-           INITIALIZE W-VLWCLOG0                                        07361014
-                      LOGVLDTXTA                                        07362014
-           MOVE 'VLDTXTA'             TO  VL7LOG-TABLA                  07363014
-           MOVE 'SELECT'              TO  VL7LOG-OPERACION              07364014
-           MOVE LENGTH OF DCLVLDTXTA  TO  VL7LOG-REGISTRO-LEN           07365014
-           MOVE DCLVLDTXTA            TO  LOGVLDTXTA                    07366014
-           MOVE LOGVLDTXTA            TO  VL7LOG-REGISTRO-TEXT          07367014
-           PERFORM LLAMAR-VL7CRLOG                                      07368014
-              THRU LLAMAR-VL7CRLOG-FIN                                  07369014
-      *A2011-RUTLOG-F                                                   07370014
-           MOVE TAF0101I    TO  W-TARIFA                                07371014
-           MOVE W-TARIFA    TO  VXTA-CODTARIF                           07372014
-           MOVE  49         TO  VXTA-OPECON                             07373014
-           MOVE 'D'         TO  VXTA-TIPTARIF                           07374014
-           MOVE MDA0101I    TO  VXTA-MONEDA                             07375014
-      *                                                                 07376014
-           EXEC SQL                                                     07377014
-JPC@1 *         SELECT  *                                               07378014
-                SELECT VXTA_OPECON                                      07379014
-                     , VXTA_TIPTARIF                                    07380014
-                     , VXTA_CODTARIF                                    07381014
-                     , VXTA_MONEDA                                      07382014
-                     , VXTA_NOMTARIF                                    07383014
-                     , VXTA_PERIODO                                     07384014
-                     , VXTA_TIPCALCU                                    07385014
-                     , VXTA_MINTAR                                      07386014
-                     , VXTA_MAXTAR                                      07387014
-                     , VXTA_DESDE1                                      07388014
-                     , VXTA_HASTA1                                      07389014
-                     , VXTA_PORMIL1                                     07390014
-                     , VXTA_DESDE2                                      07391014
-                     , VXTA_HASTA2                                      07392014
-                     , VXTA_PORMIL2                                     07393014
-                     , VXTA_DESDE3                                      07394014
-                     , VXTA_HASTA3                                      07395014
-                     , VXTA_PORMIL3                                     07396014
-                     , VXTA_DESDE4                                      07397014
-                     , VXTA_HASTA4                                      07398014
-                     , VXTA_PORMIL4                                     07399014
-                     , VXTA_DESDE5                                      07400014
-                     , VXTA_HASTA5                                      07401014
-                     , VXTA_PORMIL5                                     07402014
-                     , VXTA_DESDE6                                      07403014
-                     , VXTA_HASTA6                                      07404014
-                     , VXTA_PORMIL6                                     07405014
-                     , VXTA_DESDE7                                      07406014
-                     , VXTA_HASTA7                                      07407014
-                     , VXTA_PORMIL7                                     07408014
-                     , VXTA_DESDE8                                      07409014
-                     , VXTA_HASTA8                                      07410014
-                     , VXTA_PORMIL8                                     07411014
-                     , VXTA_DESDE9                                      07412014
-                     , VXTA_HASTA9                                      07413014
-                     , VXTA_PORMIL9                                     07414014
-                     , VXTA_DESDE10                                     07415014
-                     , VXTA_HASTA10                                     07416014
-                     , VXTA_PORMIL10                                    07417014
-                     , VXTA_DESDE11                                     07418014
-                     , VXTA_HASTA11                                     07419014
-                     , VXTA_PORMIL11                                    07420014
-                     , VXTA_DESDE12                                     07421014
-                     , VXTA_HASTA12                                     07422014
-                     , VXTA_PORMIL12                                    07423014
-                     , VXTA_DESDE13                                     07424014
-                     , VXTA_HASTA13                                     07425014
-                     , VXTA_PORMIL13                                    07426014
-                     , VXTA_DESDE14                                     07427014
-                     , VXTA_HASTA14                                     07428014
-                     , VXTA_PORMIL14                                    07429014
-                     , VXTA_DESDE15                                     07430014
-                     , VXTA_HASTA15                                     07431014
-                     , VXTA_PORMIL15                                    07432014
-                     , VXTA_DESDE16                                     07433014
-                     , VXTA_HASTA16                                     07434014
-                     , VXTA_PORMIL16                                    07435014
-                     , VXTA_DESDE17                                     07436014
-                     , VXTA_HASTA17                                     07437014
-                     , VXTA_PORMIL17                                    07438014
-                     , VXTA_DESDE18                                     07439014
-                     , VXTA_HASTA18                                     07440014
-                     , VXTA_PORMIL18                                    07441014
-                     , VXTA_DESDE19                                     07442014
-                     , VXTA_HASTA19                                     07443014
-                     , VXTA_PORMIL19                                    07444014
-                     , VXTA_DESDE20                                     07445014
-                     , VXTA_HASTA20                                     07446014
-                     , VXTA_PORMIL20                                    07447014
-                     , VXTA_INDVALO                                     07448014
-                     , VXTA_FEALTREG                                    07449014
-                     , VXTA_FEULMOD                                     07450014
-                     , VXTA_HORULMOD                                    07451014
-                     , VXTA_NUMTER                                      07452014
-                     , VXTA_USUARIO                                     07453014
-                     , VXTA_FILLER                                      07454014
-JPC@1 *           INTO :DCLVLDTXTA                                      07455014
-                  INTO :VXTA-OPECON                                     07456014
-                     , :VXTA-TIPTARIF                                   07457014
-                     , :VXTA-CODTARIF                                   07458014
-                     , :VXTA-MONEDA                                     07459014
-                     , :VXTA-NOMTARIF                                   07460014
-                     , :VXTA-PERIODO                                    07461014
-                     , :VXTA-TIPCALCU                                   07462014
-                     , :VXTA-MINTAR                                     07463014
-                     , :VXTA-MAXTAR                                     07464014
-                     , :VXTA-DESDE1                                     07465014
-                     , :VXTA-HASTA1                                     07466014
-                     , :VXTA-PORMIL1                                    07467014
-                     , :VXTA-DESDE2                                     07468014
-                     , :VXTA-HASTA2                                     07469014
-                     , :VXTA-PORMIL2                                    07470014
-                     , :VXTA-DESDE3                                     07471014
-                     , :VXTA-HASTA3                                     07472014
-                     , :VXTA-PORMIL3                                    07473014
-                     , :VXTA-DESDE4                                     07474014
-                     , :VXTA-HASTA4                                     07475014
-                     , :VXTA-PORMIL4                                    07476014
-                     , :VXTA-DESDE5                                     07477014
-                     , :VXTA-HASTA5                                     07478014
-                     , :VXTA-PORMIL5                                    07479014
-                     , :VXTA-DESDE6                                     07480014
-                     , :VXTA-HASTA6                                     07481014
-                     , :VXTA-PORMIL6                                    07482014
-                     , :VXTA-DESDE7                                     07483014
-                     , :VXTA-HASTA7                                     07484014
-                     , :VXTA-PORMIL7                                    07485014
-                     , :VXTA-DESDE8                                     07486014
-                     , :VXTA-HASTA8                                     07487014
-                     , :VXTA-PORMIL8                                    07488014
-                     , :VXTA-DESDE9                                     07489014
-                     , :VXTA-HASTA9                                     07490014
-                     , :VXTA-PORMIL9                                    07491014
-                     , :VXTA-DESDE10                                    07492014
-                     , :VXTA-HASTA10                                    07493014
-                     , :VXTA-PORMIL10                                   07494014
-                     , :VXTA-DESDE11                                    07495014
-                     , :VXTA-HASTA11                                    07496014
-                     , :VXTA-PORMIL11                                   07497014
-                     , :VXTA-DESDE12                                    07498014
-                     , :VXTA-HASTA12                                    07499014
-                     , :VXTA-PORMIL12                                   07500014
-                     , :VXTA-DESDE13                                    07501014
-                     , :VXTA-HASTA13                                    07502014
-                     , :VXTA-PORMIL13                                   07503014
-                     , :VXTA-DESDE14                                    07504014
-                     , :VXTA-HASTA14                                    07505014
-                     , :VXTA-PORMIL14                                   07506014
-                     , :VXTA-DESDE15                                    07507014
-                     , :VXTA-HASTA15                                    07508014
-                     , :VXTA-PORMIL15                                   07509014
-                     , :VXTA-DESDE16                                    07510014
-                     , :VXTA-HASTA16                                    07511014
-                     , :VXTA-PORMIL16                                   07512014
-                     , :VXTA-DESDE17                                    07513014
-                     , :VXTA-HASTA17                                    07514014
-                     , :VXTA-PORMIL17                                   07515014
-                     , :VXTA-DESDE18                                    07516014
-                     , :VXTA-HASTA18                                    07517014
-                     , :VXTA-PORMIL18                                   07518014
-                     , :VXTA-DESDE19                                    07519014
-                     , :VXTA-HASTA19                                    07520014
-                     , :VXTA-PORMIL19                                   07521014
-                     , :VXTA-DESDE20                                    07522014
-                     , :VXTA-HASTA20                                    07523014
-                     , :VXTA-PORMIL20                                   07524014
-                     , :VXTA-INDVALO                                    07525014
-                     , :VXTA-FEALTREG                                   07526014
-                     , :VXTA-FEULMOD                                    07527014
-                     , :VXTA-HORULMOD                                   07528014
-                     , :VXTA-NUMTER                                     07529014
-                     , :VXTA-USUARIO                                    07530014
-                     , :VXTA-FILLER                                     07531014
-                  FROM  VLDTXTA                                         07532014
-                 WHERE  VXTA_CODTARIF = :VXTA-CODTARIF                  07533014
-                   AND  VXTA_OPECON   = :VXTA-OPECON                    07534014
-                   AND  VXTA_TIPTARIF = :VXTA-TIPTARIF                  07535014
-                   AND  VXTA_MONEDA   = :VXTA-MONEDA                    07536014
-           END-EXEC                                                     07537014
-      *                                                                 07538014
-           IF SQLCODE NOT = 0 AND 100                                   07539014
-              MOVE 'SELECT'       TO   ABC-REFERENCIA                   07540014
-              MOVE 'VLDTXTA'      TO   ABC-OBJETO-ERROR                 07541014
-              PERFORM 999-ABEND-DB2                                     07542014
-           END-IF                                                       07543014
-      *                                                                 07544014
-           IF SQLCODE = 100                                             07545014
-              MOVE 'VLE1770'   TO CAA-COD-ERROR                         07546014
-              MOVE -1          TO TAF0101L                              07547014
-              PERFORM 3-FINAL                                           07548014
-           END-IF.                                                      07549014
-      *                                                                 07550014
-      *A2011-RUTLOG-I                                                   07551014
-           INITIALIZE W-VLWCLOG0                                        07552014
-                      LOGVLDTXTA                                        07553014
-           MOVE 'VLDTXTA'             TO  VL7LOG-TABLA                  07554014
-           MOVE 'SELECT'              TO  VL7LOG-OPERACION              07555014
-           MOVE LENGTH OF DCLVLDTXTA  TO  VL7LOG-REGISTRO-LEN           07556014
-           MOVE DCLVLDTXTA            TO  LOGVLDTXTA                    07557014
-           MOVE LOGVLDTXTA            TO  VL7LOG-REGISTRO-TEXT          07558014
-           PERFORM LLAMAR-VL7CRLOG                                      07559014
-              THRU LLAMAR-VL7CRLOG-FIN                                  07560014
-      *A2011-RUTLOG-F                                                   07561014
-                                                                        07562014
-           MOVE TAF0101I    TO  W-TARIFA                                07563014
-           MOVE W-TARIFA    TO  VXTA-CODTARIF                           07564014
-           MOVE  49         TO  VXTA-OPECON                             07565014
-           MOVE 'I'         TO  VXTA-TIPTARIF                           07566014
-           MOVE MDA0101I    TO  VXTA-MONEDA                             07567014
-      *                                                                 07568014
-           EXEC SQL                                                     07569014
-JPC@1 *         SELECT  *                                               07570014
-                SELECT VXTA_OPECON                                      07571014
-                     , VXTA_TIPTARIF                                    07572014
-                     , VXTA_CODTARIF                                    07573014
-                     , VXTA_MONEDA                                      07574014
-                     , VXTA_NOMTARIF                                    07575014
-                     , VXTA_PERIODO                                     07576014
-                     , VXTA_TIPCALCU                                    07577014
-                     , VXTA_MINTAR                                      07578014
-                     , VXTA_MAXTAR                                      07579014
-                     , VXTA_DESDE1                                      07580014
-                     , VXTA_HASTA1                                      07581014
-                     , VXTA_PORMIL1                                     07582014
-                     , VXTA_DESDE2                                      07583014
-                     , VXTA_HASTA2                                      07584014
-                     , VXTA_PORMIL2                                     07585014
-                     , VXTA_DESDE3                                      07586014
-                     , VXTA_HASTA3                                      07587014
-                     , VXTA_PORMIL3                                     07588014
-                     , VXTA_DESDE4                                      07589014
-                     , VXTA_HASTA4                                      07590014
-                     , VXTA_PORMIL4                                     07591014
-                     , VXTA_DESDE5                                      07592014
-                     , VXTA_HASTA5                                      07593014
-                     , VXTA_PORMIL5                                     07594014
-                     , VXTA_DESDE6                                      07595014
-                     , VXTA_HASTA6                                      07596014
-                     , VXTA_PORMIL6                                     07597014
-                     , VXTA_DESDE7                                      07598014
-                     , VXTA_HASTA7                                      07599014
-                     , VXTA_PORMIL7                                     07600014
-                     , VXTA_DESDE8                                      07601014
-                     , VXTA_HASTA8                                      07602014
-                     , VXTA_PORMIL8                                     07603014
-                     , VXTA_DESDE9                                      07604014
-                     , VXTA_HASTA9                                      07605014
-                     , VXTA_PORMIL9                                     07606014
-                     , VXTA_DESDE10                                     07607014
-                     , VXTA_HASTA10                                     07608014
-                     , VXTA_PORMIL10                                    07609014
-                     , VXTA_DESDE11                                     07610014
-                     , VXTA_HASTA11                                     07611014
-                     , VXTA_PORMIL11                                    07612014
-                     , VXTA_DESDE12                                     07613014
-                     , VXTA_HASTA12                                     07614014
-                     , VXTA_PORMIL12                                    07615014
-                     , VXTA_DESDE13                                     07616014
-                     , VXTA_HASTA13                                     07617014
-                     , VXTA_PORMIL13                                    07618014
-                     , VXTA_DESDE14                                     07619014
-                     , VXTA_HASTA14                                     07620014
-                     , VXTA_PORMIL14                                    07621014
-                     , VXTA_DESDE15                                     07622014
-                     , VXTA_HASTA15                                     07623014
-                     , VXTA_PORMIL15                                    07624014
-                     , VXTA_DESDE16                                     07625014
-                     , VXTA_HASTA16                                     07626014
-                     , VXTA_PORMIL16                                    07627014
-                     , VXTA_DESDE17                                     07628014
-                     , VXTA_HASTA17                                     07629014
-                     , VXTA_PORMIL17                                    07630014
-                     , VXTA_DESDE18                                     07631014
-                     , VXTA_HASTA18                                     07632014
-                     , VXTA_PORMIL18                                    07633014
-                     , VXTA_DESDE19                                     07634014
-                     , VXTA_HASTA19                                     07635014
-                     , VXTA_PORMIL19                                    07636014
-                     , VXTA_DESDE20                                     07637014
-                     , VXTA_HASTA20                                     07638014
-                     , VXTA_PORMIL20                                    07639014
-                     , VXTA_INDVALO                                     07640014
-                     , VXTA_FEALTREG                                    07641014
-                     , VXTA_FEULMOD                                     07642014
-                     , VXTA_HORULMOD                                    07643014
-                     , VXTA_NUMTER                                      07644014
-                     , VXTA_USUARIO                                     07645014
-                     , VXTA_FILLER                                      07646014
-JPC@1 *           INTO :DCLVLDTXTA                                      07647014
-                  INTO :VXTA-OPECON                                     07648014
-                     , :VXTA-TIPTARIF                                   07649014
-                     , :VXTA-CODTARIF                                   07650014
-                     , :VXTA-MONEDA                                     07651014
-                     , :VXTA-NOMTARIF                                   07652014
-                     , :VXTA-PERIODO                                    07653014
-                     , :VXTA-TIPCALCU                                   07654014
-                     , :VXTA-MINTAR                                     07655014
-                     , :VXTA-MAXTAR                                     07656014
-                     , :VXTA-DESDE1                                     07657014
-                     , :VXTA-HASTA1                                     07658014
-                     , :VXTA-PORMIL1                                    07659014
-                     , :VXTA-DESDE2                                     07660014
-                     , :VXTA-HASTA2                                     07661014
-                     , :VXTA-PORMIL2                                    07662014
-                     , :VXTA-DESDE3                                     07663014
-                     , :VXTA-HASTA3                                     07664014
-                     , :VXTA-PORMIL3                                    07665014
-                     , :VXTA-DESDE4                                     07666014
-                     , :VXTA-HASTA4                                     07667014
-                     , :VXTA-PORMIL4                                    07668014
-                     , :VXTA-DESDE5                                     07669014
-                     , :VXTA-HASTA5                                     07670014
-                     , :VXTA-PORMIL5                                    07671014
-                     , :VXTA-DESDE6                                     07672014
-                     , :VXTA-HASTA6                                     07673014
-                     , :VXTA-PORMIL6                                    07674014
-                     , :VXTA-DESDE7                                     07675014
-                     , :VXTA-HASTA7                                     07676014
-                     , :VXTA-PORMIL7                                    07677014
-                     , :VXTA-DESDE8                                     07678014
-                     , :VXTA-HASTA8                                     07679014
-                     , :VXTA-PORMIL8                                    07680014
-                     , :VXTA-DESDE9                                     07681014
-                     , :VXTA-HASTA9                                     07682014
-                     , :VXTA-PORMIL9                                    07683014
-                     , :VXTA-DESDE10                                    07684014
-                     , :VXTA-HASTA10                                    07685014
-                     , :VXTA-PORMIL10                                   07686014
-                     , :VXTA-DESDE11                                    07687014
-                     , :VXTA-HASTA11                                    07688014
-                     , :VXTA-PORMIL11                                   07689014
-                     , :VXTA-DESDE12                                    07690014
-                     , :VXTA-HASTA12                                    07691014
-                     , :VXTA-PORMIL12                                   07692014
-                     , :VXTA-DESDE13                                    07693014
-                     , :VXTA-HASTA13                                    07694014
-                     , :VXTA-PORMIL13                                   07695014
-                     , :VXTA-DESDE14                                    07696014
-                     , :VXTA-HASTA14                                    07697014
-                     , :VXTA-PORMIL14                                   07698014
-                     , :VXTA-DESDE15                                    07699014
-                     , :VXTA-HASTA15                                    07700014
-                     , :VXTA-PORMIL15                                   07701014
-                     , :VXTA-DESDE16                                    07702014
-                     , :VXTA-HASTA16                                    07703014
-                     , :VXTA-PORMIL16                                   07704014
-                     , :VXTA-DESDE17                                    07705014
-                     , :VXTA-HASTA17                                    07706014
-                     , :VXTA-PORMIL17                                   07707014
-                     , :VXTA-DESDE18                                    07708014
-                     , :VXTA-HASTA18                                    07709014
-                     , :VXTA-PORMIL18                                   07710014
-                     , :VXTA-DESDE19                                    07711014
-                     , :VXTA-HASTA19                                    07712014
-                     , :VXTA-PORMIL19                                   07713014
-                     , :VXTA-DESDE20                                    07714014
-                     , :VXTA-HASTA20                                    07715014
-                     , :VXTA-PORMIL20                                   07716014
-                     , :VXTA-INDVALO                                    07717014
-                     , :VXTA-FEALTREG                                   07718014
-                     , :VXTA-FEULMOD                                    07719014
-                     , :VXTA-HORULMOD                                   07720014
-                     , :VXTA-NUMTER                                     07721014
-                     , :VXTA-USUARIO                                    07722014
-                     , :VXTA-FILLER                                     07723014
-                  FROM  VLDTXTA                                         07724014
-                 WHERE  VXTA_CODTARIF = :VXTA-CODTARIF                  07725014
-                   AND  VXTA_OPECON   = :VXTA-OPECON                    07726014
-                   AND  VXTA_TIPTARIF = :VXTA-TIPTARIF                  07727014
-                   AND  VXTA_MONEDA   = :VXTA-MONEDA                    07728014
-           END-EXEC                                                     07729014
-      *                                                                 07730014
-           IF SQLCODE NOT = 0 AND 100                                   07731014
-              MOVE 'SELECT'       TO   ABC-REFERENCIA                   07732014
-              MOVE 'VLDTXTA'      TO   ABC-OBJETO-ERROR                 07733014
-              PERFORM 999-ABEND-DB2                                     07734014
-           END-IF                                                       07735014
-      *                                                                 07736014
-           IF SQLCODE = 100                                             07737014
-              MOVE 'VLE1771'   TO CAA-COD-ERROR                         07738014
-              MOVE -1          TO TAF0101L                              07739014
-              PERFORM 3-FINAL                                           07740014
-           END-IF.                                                      07741014
-      *                                                                 07742014
-      *A2011-RUTLOG-I                                                   07743014
-           INITIALIZE W-VLWCLOG0                                        07744014
-                      LOGVLDTXTA                                        07745014
-           MOVE 'VLDTXTA'             TO  VL7LOG-TABLA                  07746014
-           MOVE 'SELECT'              TO  VL7LOG-OPERACION              07747014
-           MOVE LENGTH OF DCLVLDTXTA  TO  VL7LOG-REGISTRO-LEN           07748014
-           MOVE DCLVLDTXTA            TO  LOGVLDTXTA                    07749014
-           MOVE LOGVLDTXTA            TO  VL7LOG-REGISTRO-TEXT          07750014
-           PERFORM LLAMAR-VL7CRLOG                                      07751014
-              THRU LLAMAR-VL7CRLOG-FIN.                                 07752014
-      *A2011-RUTLOG-F                                                   07753014
-                                                                        07754014
-       ACCESO-VLDTXTA-FIN. EXIT.                                        07755014
+      *A2008-I. 12-8-99. SE ACCEDE SIEMPRE CON OFICINA PROPIETARIA      07152014
+           MOVE SUC0101O                    TO W030-TCCOFICIE           07153014
+      *    IF MSB-COMM = 'C' OR OPT-COMM = 'C'                          07154014
+      *        MOVE VARC-SUCURS           TO W030-TCCOFICIE             07155014
+      *    ELSE                                                         07156014
+      *        MOVE CAA-CENTRO-CONT       TO W030-TCCOFICIE             07157014
+      *    END-IF.                                                      07158014
+      *A2008-F. 12-8-99. SE ACCEDE SIEMPRE CON OFICINA PROPIETARIA      07159014
+      *                                                                 07160014
+           EXEC CICS                                                    07161014
+                LINK PROGRAM (TC2C1500)                                 07162014
+                COMMAREA     (W-TCWC0300)                               07163014
+           END-EXEC.                                                    07164014
+      *                                                                 07165014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             07166014
+              MOVE 'ERROR EN TC2C1500'          TO   ABC-REFERENCIA     07167014
+              MOVE 'TC2C1500'                   TO   ABC-OBJETO-ERROR   07168014
+              PERFORM 999-ABEND-CICS                                    07169014
+           END-IF                                                       07170014
+      *                                                                 07171014
+           EVALUATE W030-RETORN                                         07172014
+               WHEN  '00'                                               07173014
+                     MOVE  W030-TCMOFCUR        TO   NOF0101O           07174014
+      *              CONTINUE                                           07175014
+               WHEN  '10'                                               07176014
+                     MOVE -1              TO SUC0101L                   07177014
+                     MOVE  'VLE0388'      TO CAA-COD-ERROR              07178014
+                     PERFORM 3-FINAL                                    07179014
+               WHEN  '20'                                               07180014
+               WHEN  '30'                                               07181014
+                     MOVE -1              TO SUC0101L                   07182014
+                     MOVE  'VLE0790'      TO CAA-COD-ERROR              07183014
+                     PERFORM 3-FINAL                                    07184014
+               WHEN  OTHER                                              07185014
+                     MOVE -1              TO SUC0101L                   07186014
+                     MOVE 'VLE0907'       TO CAA-COD-ERROR              07187014
+                     MOVE 'TC2C1500'      TO CAA-VAR1-ERROR             07188014
+                     MOVE W030-RETORN     TO CAA-VAR2-ERROR             07189014
+                     PERFORM 3-FINAL                                    07190014
+           END-EVALUATE.                                                07191014
+      *                                                                 07192014
+      *    MOVE W030-TCMOFICI    TO  NSU0101O.                          07193014
+      *                                                                 07194014
+       VALIDAR-CENTRO-FIN. EXIT.                                        07195014
+      *                                                                 07196014
+      *                                                                 07197014
+       ACCESO-VLDTXTA.                                                  07198014
+      *                                                                 07199014
+           MOVE TAF0101I    TO  W-TARIFA                                07200014
+           MOVE W-TARIFA    TO  VXTA-CODTARIF                           07201014
+           MOVE  49         TO  VXTA-OPECON                             07202014
+           MOVE 'F'         TO  VXTA-TIPTARIF                           07203014
+           MOVE MDA0101I    TO  VXTA-MONEDA                             07204014
+      *                                                                 07205014
+           EXEC SQL                                                     07206014
+JPC@1 *         SELECT  *                                               07207014
+                SELECT VXTA_OPECON                                      07208014
+                     , VXTA_TIPTARIF                                    07209014
+                     , VXTA_CODTARIF                                    07210014
+                     , VXTA_MONEDA                                      07211014
+                     , VXTA_NOMTARIF                                    07212014
+                     , VXTA_PERIODO                                     07213014
+                     , VXTA_TIPCALCU                                    07214014
+                     , VXTA_MINTAR                                      07215014
+                     , VXTA_MAXTAR                                      07216014
+                     , VXTA_DESDE1                                      07217014
+                     , VXTA_HASTA1                                      07218014
+                     , VXTA_PORMIL1                                     07219014
+                     , VXTA_DESDE2                                      07220014
+                     , VXTA_HASTA2                                      07221014
+                     , VXTA_PORMIL2                                     07222014
+                     , VXTA_DESDE3                                      07223014
+                     , VXTA_HASTA3                                      07224014
+                     , VXTA_PORMIL3                                     07225014
+                     , VXTA_DESDE4                                      07226014
+                     , VXTA_HASTA4                                      07227014
+                     , VXTA_PORMIL4                                     07228014
+                     , VXTA_DESDE5                                      07229014
+                     , VXTA_HASTA5                                      07230014
+                     , VXTA_PORMIL5                                     07231014
+                     , VXTA_DESDE6                                      07232014
+                     , VXTA_HASTA6                                      07233014
+                     , VXTA_PORMIL6                                     07234014
+                     , VXTA_DESDE7                                      07235014
+                     , VXTA_HASTA7                                      07236014
+                     , VXTA_PORMIL7                                     07237014
+                     , VXTA_DESDE8                                      07238014
+                     , VXTA_HASTA8                                      07239014
+                     , VXTA_PORMIL8                                     07240014
+                     , VXTA_DESDE9                                      07241014
+                     , VXTA_HASTA9                                      07242014
+                     , VXTA_PORMIL9                                     07243014
+                     , VXTA_DESDE10                                     07244014
+                     , VXTA_HASTA10                                     07245014
+                     , VXTA_PORMIL10                                    07246014
+                     , VXTA_DESDE11                                     07247014
+                     , VXTA_HASTA11                                     07248014
+                     , VXTA_PORMIL11                                    07249014
+                     , VXTA_DESDE12                                     07250014
+                     , VXTA_HASTA12                                     07251014
+                     , VXTA_PORMIL12                                    07252014
+                     , VXTA_DESDE13                                     07253014
+                     , VXTA_HASTA13                                     07254014
+                     , VXTA_PORMIL13                                    07255014
+                     , VXTA_DESDE14                                     07256014
+                     , VXTA_HASTA14                                     07257014
+                     , VXTA_PORMIL14                                    07258014
+                     , VXTA_DESDE15                                     07259014
+                     , VXTA_HASTA15                                     07260014
+                     , VXTA_PORMIL15                                    07261014
+                     , VXTA_DESDE16                                     07262014
+                     , VXTA_HASTA16                                     07263014
+                     , VXTA_PORMIL16                                    07264014
+                     , VXTA_DESDE17                                     07265014
+                     , VXTA_HASTA17                                     07266014
+                     , VXTA_PORMIL17                                    07267014
+                     , VXTA_DESDE18                                     07268014
+                     , VXTA_HASTA18                                     07269014
+                     , VXTA_PORMIL18                                    07270014
+                     , VXTA_DESDE19                                     07271014
+                     , VXTA_HASTA19                                     07272014
+                     , VXTA_PORMIL19                                    07273014
+                     , VXTA_DESDE20                                     07274014
+                     , VXTA_HASTA20                                     07275014
+                     , VXTA_PORMIL20                                    07276014
+                     , VXTA_INDVALO                                     07277014
+                     , VXTA_FEALTREG                                    07278014
+                     , VXTA_FEULMOD                                     07279014
+                     , VXTA_HORULMOD                                    07280014
+                     , VXTA_NUMTER                                      07281014
+                     , VXTA_USUARIO                                     07282014
+                     , VXTA_FILLER                                      07283014
+JPC@1 *           INTO :DCLVLDTXTA                                      07284014
+                  INTO :VXTA-OPECON                                     07285014
+                     , :VXTA-TIPTARIF                                   07286014
+                     , :VXTA-CODTARIF                                   07287014
+                     , :VXTA-MONEDA                                     07288014
+                     , :VXTA-NOMTARIF                                   07289014
+                     , :VXTA-PERIODO                                    07290014
+                     , :VXTA-TIPCALCU                                   07291014
+                     , :VXTA-MINTAR                                     07292014
+                     , :VXTA-MAXTAR                                     07293014
+                     , :VXTA-DESDE1                                     07294014
+                     , :VXTA-HASTA1                                     07295014
+                     , :VXTA-PORMIL1                                    07296014
+                     , :VXTA-DESDE2                                     07297014
+                     , :VXTA-HASTA2                                     07298014
+                     , :VXTA-PORMIL2                                    07299014
+                     , :VXTA-DESDE3                                     07300014
+                     , :VXTA-HASTA3                                     07301014
+                     , :VXTA-PORMIL3                                    07302014
+                     , :VXTA-DESDE4                                     07303014
+                     , :VXTA-HASTA4                                     07304014
+                     , :VXTA-PORMIL4                                    07305014
+                     , :VXTA-DESDE5                                     07306014
+                     , :VXTA-HASTA5                                     07307014
+                     , :VXTA-PORMIL5                                    07308014
+                     , :VXTA-DESDE6                                     07309014
+                     , :VXTA-HASTA6                                     07310014
+                     , :VXTA-PORMIL6                                    07311014
+                     , :VXTA-DESDE7                                     07312014
+                     , :VXTA-HASTA7                                     07313014
+                     , :VXTA-PORMIL7                                    07314014
+                     , :VXTA-DESDE8                                     07315014
+                     , :VXTA-HASTA8                                     07316014
+                     , :VXTA-PORMIL8                                    07317014
+                     , :VXTA-DESDE9                                     07318014
+                     , :VXTA-HASTA9                                     07319014
+                     , :VXTA-PORMIL9                                    07320014
+                     , :VXTA-DESDE10                                    07321014
+                     , :VXTA-HASTA10                                    07322014
+                     , :VXTA-PORMIL10                                   07323014
+                     , :VXTA-DESDE11                                    07324014
+                     , :VXTA-HASTA11                                    07325014
+                     , :VXTA-PORMIL11                                   07326014
+                     , :VXTA-DESDE12                                    07327014
+                     , :VXTA-HASTA12                                    07328014
+                     , :VXTA-PORMIL12                                   07329014
+                     , :VXTA-DESDE13                                    07330014
+                     , :VXTA-HASTA13                                    07331014
+                     , :VXTA-PORMIL13                                   07332014
+                     , :VXTA-DESDE14                                    07333014
+                     , :VXTA-HASTA14                                    07334014
+                     , :VXTA-PORMIL14                                   07335014
+                     , :VXTA-DESDE15                                    07336014
+                     , :VXTA-HASTA15                                    07337014
+                     , :VXTA-PORMIL15                                   07338014
+                     , :VXTA-DESDE16                                    07339014
+                     , :VXTA-HASTA16                                    07340014
+                     , :VXTA-PORMIL16                                   07341014
+                     , :VXTA-DESDE17                                    07342014
+                     , :VXTA-HASTA17                                    07343014
+                     , :VXTA-PORMIL17                                   07344014
+                     , :VXTA-DESDE18                                    07345014
+                     , :VXTA-HASTA18                                    07346014
+                     , :VXTA-PORMIL18                                   07347014
+                     , :VXTA-DESDE19                                    07348014
+                     , :VXTA-HASTA19                                    07349014
+                     , :VXTA-PORMIL19                                   07350014
+                     , :VXTA-DESDE20                                    07351014
+                     , :VXTA-HASTA20                                    07352014
+                     , :VXTA-PORMIL20                                   07353014
+                     , :VXTA-INDVALO                                    07354014
+                     , :VXTA-FEALTREG                                   07355014
+                     , :VXTA-FEULMOD                                    07356014
+                     , :VXTA-HORULMOD                                   07357014
+                     , :VXTA-NUMTER                                     07358014
+                     , :VXTA-USUARIO                                    07359014
+                     , :VXTA-FILLER                                     07360014
+                  FROM  VLDTXTA                                         07361014
+                 WHERE  VXTA_CODTARIF = :VXTA-CODTARIF                  07362014
+                   AND  VXTA_OPECON   = :VXTA-OPECON                    07363014
+                   AND  VXTA_TIPTARIF = :VXTA-TIPTARIF                  07364014
+                   AND  VXTA_MONEDA   = :VXTA-MONEDA                    07365014
+           END-EXEC                                                     07366014
+      *                                                                 07367014
+           IF SQLCODE NOT = 0 AND 100                                   07368014
+              MOVE 'SELECT'       TO   ABC-REFERENCIA                   07369014
+              MOVE 'VLDTXTA'      TO   ABC-OBJETO-ERROR                 07370014
+              PERFORM 999-ABEND-DB2                                     07371014
+           END-IF                                                       07372014
+      *                                                                 07373014
+           IF SQLCODE = 100                                             07374014
+              MOVE 'VLE1769'   TO CAA-COD-ERROR                         07375014
+              MOVE -1          TO TAF0101L                              07376014
+              PERFORM 3-FINAL                                           07377014
+           END-IF.                                                      07378014
+                                                                        07379014
+      *A2011-RUTLOG-I                                                   07380014
+           INITIALIZE W-VLWCLOG0                                        07381014
+                      LOGVLDTXTA                                        07382014
+           MOVE 'VLDTXTA'             TO  VL7LOG-TABLA                  07383014
+           MOVE 'SELECT'              TO  VL7LOG-OPERACION              07384014
+           MOVE LENGTH OF DCLVLDTXTA  TO  VL7LOG-REGISTRO-LEN           07385014
+           MOVE DCLVLDTXTA            TO  LOGVLDTXTA                    07386014
+           MOVE LOGVLDTXTA            TO  VL7LOG-REGISTRO-TEXT          07387014
+           PERFORM LLAMAR-VL7CRLOG                                      07388014
+              THRU LLAMAR-VL7CRLOG-FIN                                  07389014
+      *A2011-RUTLOG-F                                                   07390014
+           MOVE TAF0101I    TO  W-TARIFA                                07391014
+           MOVE W-TARIFA    TO  VXTA-CODTARIF                           07392014
+           MOVE  49         TO  VXTA-OPECON                             07393014
+           MOVE 'D'         TO  VXTA-TIPTARIF                           07394014
+           MOVE MDA0101I    TO  VXTA-MONEDA                             07395014
+      *                                                                 07396014
+           EXEC SQL                                                     07397014
+JPC@1 *         SELECT  *                                               07398014
+                SELECT VXTA_OPECON                                      07399014
+                     , VXTA_TIPTARIF                                    07400014
+                     , VXTA_CODTARIF                                    07401014
+                     , VXTA_MONEDA                                      07402014
+                     , VXTA_NOMTARIF                                    07403014
+                     , VXTA_PERIODO                                     07404014
+                     , VXTA_TIPCALCU                                    07405014
+                     , VXTA_MINTAR                                      07406014
+                     , VXTA_MAXTAR                                      07407014
+                     , VXTA_DESDE1                                      07408014
+                     , VXTA_HASTA1                                      07409014
+                     , VXTA_PORMIL1                                     07410014
+                     , VXTA_DESDE2                                      07411014
+                     , VXTA_HASTA2                                      07412014
+                     , VXTA_PORMIL2                                     07413014
+                     , VXTA_DESDE3                                      07414014
+                     , VXTA_HASTA3                                      07415014
+                     , VXTA_PORMIL3                                     07416014
+                     , VXTA_DESDE4                                      07417014
+                     , VXTA_HASTA4                                      07418014
+                     , VXTA_PORMIL4                                     07419014
+                     , VXTA_DESDE5                                      07420014
+                     , VXTA_HASTA5                                      07421014
+                     , VXTA_PORMIL5                                     07422014
+                     , VXTA_DESDE6                                      07423014
+                     , VXTA_HASTA6                                      07424014
+                     , VXTA_PORMIL6                                     07425014
+                     , VXTA_DESDE7                                      07426014
+                     , VXTA_HASTA7                                      07427014
+                     , VXTA_PORMIL7                                     07428014
+                     , VXTA_DESDE8                                      07429014
+                     , VXTA_HASTA8                                      07430014
+                     , VXTA_PORMIL8                                     07431014
+                     , VXTA_DESDE9                                      07432014
+                     , VXTA_HASTA9                                      07433014
+                     , VXTA_PORMIL9                                     07434014
+                     , VXTA_DESDE10                                     07435014
+                     , VXTA_HASTA10                                     07436014
+                     , VXTA_PORMIL10                                    07437014
+                     , VXTA_DESDE11                                     07438014
+                     , VXTA_HASTA11                                     07439014
+                     , VXTA_PORMIL11                                    07440014
+                     , VXTA_DESDE12                                     07441014
+                     , VXTA_HASTA12                                     07442014
+                     , VXTA_PORMIL12                                    07443014
+                     , VXTA_DESDE13                                     07444014
+                     , VXTA_HASTA13                                     07445014
+                     , VXTA_PORMIL13                                    07446014
+                     , VXTA_DESDE14                                     07447014
+                     , VXTA_HASTA14                                     07448014
+                     , VXTA_PORMIL14                                    07449014
+                     , VXTA_DESDE15                                     07450014
+                     , VXTA_HASTA15                                     07451014
+                     , VXTA_PORMIL15                                    07452014
+                     , VXTA_DESDE16                                     07453014
+                     , VXTA_HASTA16                                     07454014
+                     , VXTA_PORMIL16                                    07455014
+                     , VXTA_DESDE17                                     07456014
+                     , VXTA_HASTA17                                     07457014
+                     , VXTA_PORMIL17                                    07458014
+                     , VXTA_DESDE18                                     07459014
+                     , VXTA_HASTA18                                     07460014
+                     , VXTA_PORMIL18                                    07461014
+                     , VXTA_DESDE19                                     07462014
+                     , VXTA_HASTA19                                     07463014
+                     , VXTA_PORMIL19                                    07464014
+                     , VXTA_DESDE20                                     07465014
+                     , VXTA_HASTA20                                     07466014
+                     , VXTA_PORMIL20                                    07467014
+                     , VXTA_INDVALO                                     07468014
+                     , VXTA_FEALTREG                                    07469014
+                     , VXTA_FEULMOD                                     07470014
+                     , VXTA_HORULMOD                                    07471014
+                     , VXTA_NUMTER                                      07472014
+                     , VXTA_USUARIO                                     07473014
+                     , VXTA_FILLER                                      07474014
+JPC@1 *           INTO :DCLVLDTXTA                                      07475014
+                  INTO :VXTA-OPECON                                     07476014
+                     , :VXTA-TIPTARIF                                   07477014
+                     , :VXTA-CODTARIF                                   07478014
+                     , :VXTA-MONEDA                                     07479014
+                     , :VXTA-NOMTARIF                                   07480014
+                     , :VXTA-PERIODO                                    07481014
+                     , :VXTA-TIPCALCU                                   07482014
+                     , :VXTA-MINTAR                                     07483014
+                     , :VXTA-MAXTAR                                     07484014
+                     , :VXTA-DESDE1                                     07485014
+                     , :VXTA-HASTA1                                     07486014
+                     , :VXTA-PORMIL1                                    07487014
+                     , :VXTA-DESDE2                                     07488014
+                     , :VXTA-HASTA2                                     07489014
+                     , :VXTA-PORMIL2                                    07490014
+                     , :VXTA-DESDE3                                     07491014
+                     , :VXTA-HASTA3                                     07492014
+                     , :VXTA-PORMIL3                                    07493014
+                     , :VXTA-DESDE4                                     07494014
+                     , :VXTA-HASTA4                                     07495014
+                     , :VXTA-PORMIL4                                    07496014
+                     , :VXTA-DESDE5                                     07497014
+                     , :VXTA-HASTA5                                     07498014
+                     , :VXTA-PORMIL5                                    07499014
+                     , :VXTA-DESDE6                                     07500014
+                     , :VXTA-HASTA6                                     07501014
+                     , :VXTA-PORMIL6                                    07502014
+                     , :VXTA-DESDE7                                     07503014
+                     , :VXTA-HASTA7                                     07504014
+                     , :VXTA-PORMIL7                                    07505014
+                     , :VXTA-DESDE8                                     07506014
+                     , :VXTA-HASTA8                                     07507014
+                     , :VXTA-PORMIL8                                    07508014
+                     , :VXTA-DESDE9                                     07509014
+                     , :VXTA-HASTA9                                     07510014
+                     , :VXTA-PORMIL9                                    07511014
+                     , :VXTA-DESDE10                                    07512014
+                     , :VXTA-HASTA10                                    07513014
+                     , :VXTA-PORMIL10                                   07514014
+                     , :VXTA-DESDE11                                    07515014
+                     , :VXTA-HASTA11                                    07516014
+                     , :VXTA-PORMIL11                                   07517014
+                     , :VXTA-DESDE12                                    07518014
+                     , :VXTA-HASTA12                                    07519014
+                     , :VXTA-PORMIL12                                   07520014
+                     , :VXTA-DESDE13                                    07521014
+                     , :VXTA-HASTA13                                    07522014
+                     , :VXTA-PORMIL13                                   07523014
+                     , :VXTA-DESDE14                                    07524014
+                     , :VXTA-HASTA14                                    07525014
+                     , :VXTA-PORMIL14                                   07526014
+                     , :VXTA-DESDE15                                    07527014
+                     , :VXTA-HASTA15                                    07528014
+                     , :VXTA-PORMIL15                                   07529014
+                     , :VXTA-DESDE16                                    07530014
+                     , :VXTA-HASTA16                                    07531014
+                     , :VXTA-PORMIL16                                   07532014
+                     , :VXTA-DESDE17                                    07533014
+                     , :VXTA-HASTA17                                    07534014
+                     , :VXTA-PORMIL17                                   07535014
+                     , :VXTA-DESDE18                                    07536014
+                     , :VXTA-HASTA18                                    07537014
+                     , :VXTA-PORMIL18                                   07538014
+                     , :VXTA-DESDE19                                    07539014
+                     , :VXTA-HASTA19                                    07540014
+                     , :VXTA-PORMIL19                                   07541014
+                     , :VXTA-DESDE20                                    07542014
+                     , :VXTA-HASTA20                                    07543014
+                     , :VXTA-PORMIL20                                   07544014
+                     , :VXTA-INDVALO                                    07545014
+                     , :VXTA-FEALTREG                                   07546014
+                     , :VXTA-FEULMOD                                    07547014
+                     , :VXTA-HORULMOD                                   07548014
+                     , :VXTA-NUMTER                                     07549014
+                     , :VXTA-USUARIO                                    07550014
+                     , :VXTA-FILLER                                     07551014
+                  FROM  VLDTXTA                                         07552014
+                 WHERE  VXTA_CODTARIF = :VXTA-CODTARIF                  07553014
+                   AND  VXTA_OPECON   = :VXTA-OPECON                    07554014
+                   AND  VXTA_TIPTARIF = :VXTA-TIPTARIF                  07555014
+                   AND  VXTA_MONEDA   = :VXTA-MONEDA                    07556014
+           END-EXEC                                                     07557014
+      *                                                                 07558014
+           IF SQLCODE NOT = 0 AND 100                                   07559014
+              MOVE 'SELECT'       TO   ABC-REFERENCIA                   07560014
+              MOVE 'VLDTXTA'      TO   ABC-OBJETO-ERROR                 07561014
+              PERFORM 999-ABEND-DB2                                     07562014
+           END-IF                                                       07563014
+      *                                                                 07564014
+           IF SQLCODE = 100                                             07565014
+              MOVE 'VLE1770'   TO CAA-COD-ERROR                         07566014
+              MOVE -1          TO TAF0101L                              07567014
+              PERFORM 3-FINAL                                           07568014
+           END-IF.                                                      07569014
+      *                                                                 07570014
+      *A2011-RUTLOG-I                                                   07571014
+           INITIALIZE W-VLWCLOG0                                        07572014
+                      LOGVLDTXTA                                        07573014
+           MOVE 'VLDTXTA'             TO  VL7LOG-TABLA                  07574014
+           MOVE 'SELECT'              TO  VL7LOG-OPERACION              07575014
+           MOVE LENGTH OF DCLVLDTXTA  TO  VL7LOG-REGISTRO-LEN           07576014
+           MOVE DCLVLDTXTA            TO  LOGVLDTXTA                    07577014
+           MOVE LOGVLDTXTA            TO  VL7LOG-REGISTRO-TEXT          07578014
+           PERFORM LLAMAR-VL7CRLOG                                      07579014
+              THRU LLAMAR-VL7CRLOG-FIN                                  07580014
+      *A2011-RUTLOG-F                                                   07581014
+                                                                        07582014
+           MOVE TAF0101I    TO  W-TARIFA                                07583014
+           MOVE W-TARIFA    TO  VXTA-CODTARIF                           07584014
+           MOVE  49         TO  VXTA-OPECON                             07585014
+           MOVE 'I'         TO  VXTA-TIPTARIF                           07586014
+           MOVE MDA0101I    TO  VXTA-MONEDA                             07587014
+      *                                                                 07588014
+           EXEC SQL                                                     07589014
+JPC@1 *         SELECT  *                                               07590014
+                SELECT VXTA_OPECON                                      07591014
+                     , VXTA_TIPTARIF                                    07592014
+                     , VXTA_CODTARIF                                    07593014
+                     , VXTA_MONEDA                                      07594014
+                     , VXTA_NOMTARIF                                    07595014
+                     , VXTA_PERIODO                                     07596014
+                     , VXTA_TIPCALCU                                    07597014
+                     , VXTA_MINTAR                                      07598014
+                     , VXTA_MAXTAR                                      07599014
+                     , VXTA_DESDE1                                      07600014
+                     , VXTA_HASTA1                                      07601014
+                     , VXTA_PORMIL1                                     07602014
+                     , VXTA_DESDE2                                      07603014
+                     , VXTA_HASTA2                                      07604014
+                     , VXTA_PORMIL2                                     07605014
+                     , VXTA_DESDE3                                      07606014
+                     , VXTA_HASTA3                                      07607014
+                     , VXTA_PORMIL3                                     07608014
+                     , VXTA_DESDE4                                      07609014
+                     , VXTA_HASTA4                                      07610014
+                     , VXTA_PORMIL4                                     07611014
+                     , VXTA_DESDE5                                      07612014
+                     , VXTA_HASTA5                                      07613014
+                     , VXTA_PORMIL5                                     07614014
+                     , VXTA_DESDE6                                      07615014
+                     , VXTA_HASTA6                                      07616014
+                     , VXTA_PORMIL6                                     07617014
+                     , VXTA_DESDE7                                      07618014
+                     , VXTA_HASTA7                                      07619014
+                     , VXTA_PORMIL7                                     07620014
+                     , VXTA_DESDE8                                      07621014
+                     , VXTA_HASTA8                                      07622014
+                     , VXTA_PORMIL8                                     07623014
+                     , VXTA_DESDE9                                      07624014
+                     , VXTA_HASTA9                                      07625014
+                     , VXTA_PORMIL9                                     07626014
+                     , VXTA_DESDE10                                     07627014
+                     , VXTA_HASTA10                                     07628014
+                     , VXTA_PORMIL10                                    07629014
+                     , VXTA_DESDE11                                     07630014
+                     , VXTA_HASTA11                                     07631014
+                     , VXTA_PORMIL11                                    07632014
+                     , VXTA_DESDE12                                     07633014
+                     , VXTA_HASTA12                                     07634014
+                     , VXTA_PORMIL12                                    07635014
+                     , VXTA_DESDE13                                     07636014
+                     , VXTA_HASTA13                                     07637014
+                     , VXTA_PORMIL13                                    07638014
+                     , VXTA_DESDE14                                     07639014
+                     , VXTA_HASTA14                                     07640014
+                     , VXTA_PORMIL14                                    07641014
+                     , VXTA_DESDE15                                     07642014
+                     , VXTA_HASTA15                                     07643014
+                     , VXTA_PORMIL15                                    07644014
+                     , VXTA_DESDE16                                     07645014
+                     , VXTA_HASTA16                                     07646014
+                     , VXTA_PORMIL16                                    07647014
+                     , VXTA_DESDE17                                     07648014
+                     , VXTA_HASTA17                                     07649014
+                     , VXTA_PORMIL17                                    07650014
+                     , VXTA_DESDE18                                     07651014
+                     , VXTA_HASTA18                                     07652014
+                     , VXTA_PORMIL18                                    07653014
+                     , VXTA_DESDE19                                     07654014
+                     , VXTA_HASTA19                                     07655014
+                     , VXTA_PORMIL19                                    07656014
+                     , VXTA_DESDE20                                     07657014
+                     , VXTA_HASTA20                                     07658014
+                     , VXTA_PORMIL20                                    07659014
+                     , VXTA_INDVALO                                     07660014
+                     , VXTA_FEALTREG                                    07661014
+                     , VXTA_FEULMOD                                     07662014
+                     , VXTA_HORULMOD                                    07663014
+                     , VXTA_NUMTER                                      07664014
+                     , VXTA_USUARIO                                     07665014
+                     , VXTA_FILLER                                      07666014
+JPC@1 *           INTO :DCLVLDTXTA                                      07667014
+                  INTO :VXTA-OPECON                                     07668014
+                     , :VXTA-TIPTARIF                                   07669014
+                     , :VXTA-CODTARIF                                   07670014
+                     , :VXTA-MONEDA                                     07671014
+                     , :VXTA-NOMTARIF                                   07672014
+                     , :VXTA-PERIODO                                    07673014
+                     , :VXTA-TIPCALCU                                   07674014
+                     , :VXTA-MINTAR                                     07675014
+                     , :VXTA-MAXTAR                                     07676014
+                     , :VXTA-DESDE1                                     07677014
+                     , :VXTA-HASTA1                                     07678014
+                     , :VXTA-PORMIL1                                    07679014
+                     , :VXTA-DESDE2                                     07680014
+                     , :VXTA-HASTA2                                     07681014
+                     , :VXTA-PORMIL2                                    07682014
+                     , :VXTA-DESDE3                                     07683014
+                     , :VXTA-HASTA3                                     07684014
+                     , :VXTA-PORMIL3                                    07685014
+                     , :VXTA-DESDE4                                     07686014
+                     , :VXTA-HASTA4                                     07687014
+                     , :VXTA-PORMIL4                                    07688014
+                     , :VXTA-DESDE5                                     07689014
+                     , :VXTA-HASTA5                                     07690014
+                     , :VXTA-PORMIL5                                    07691014
+                     , :VXTA-DESDE6                                     07692014
+                     , :VXTA-HASTA6                                     07693014
+                     , :VXTA-PORMIL6                                    07694014
+                     , :VXTA-DESDE7                                     07695014
+                     , :VXTA-HASTA7                                     07696014
+                     , :VXTA-PORMIL7                                    07697014
+                     , :VXTA-DESDE8                                     07698014
+                     , :VXTA-HASTA8                                     07699014
+                     , :VXTA-PORMIL8                                    07700014
+                     , :VXTA-DESDE9                                     07701014
+                     , :VXTA-HASTA9                                     07702014
+                     , :VXTA-PORMIL9                                    07703014
+                     , :VXTA-DESDE10                                    07704014
+                     , :VXTA-HASTA10                                    07705014
+                     , :VXTA-PORMIL10                                   07706014
+                     , :VXTA-DESDE11                                    07707014
+                     , :VXTA-HASTA11                                    07708014
+                     , :VXTA-PORMIL11                                   07709014
+                     , :VXTA-DESDE12                                    07710014
+                     , :VXTA-HASTA12                                    07711014
+                     , :VXTA-PORMIL12                                   07712014
+                     , :VXTA-DESDE13                                    07713014
+                     , :VXTA-HASTA13                                    07714014
+                     , :VXTA-PORMIL13                                   07715014
+                     , :VXTA-DESDE14                                    07716014
+                     , :VXTA-HASTA14                                    07717014
+                     , :VXTA-PORMIL14                                   07718014
+                     , :VXTA-DESDE15                                    07719014
+                     , :VXTA-HASTA15                                    07720014
+                     , :VXTA-PORMIL15                                   07721014
+                     , :VXTA-DESDE16                                    07722014
+                     , :VXTA-HASTA16                                    07723014
+                     , :VXTA-PORMIL16                                   07724014
+                     , :VXTA-DESDE17                                    07725014
+                     , :VXTA-HASTA17                                    07726014
+                     , :VXTA-PORMIL17                                   07727014
+                     , :VXTA-DESDE18                                    07728014
+                     , :VXTA-HASTA18                                    07729014
+                     , :VXTA-PORMIL18                                   07730014
+                     , :VXTA-DESDE19                                    07731014
+                     , :VXTA-HASTA19                                    07732014
+                     , :VXTA-PORMIL19                                   07733014
+                     , :VXTA-DESDE20                                    07734014
+                     , :VXTA-HASTA20                                    07735014
+                     , :VXTA-PORMIL20                                   07736014
+                     , :VXTA-INDVALO                                    07737014
+                     , :VXTA-FEALTREG                                   07738014
+                     , :VXTA-FEULMOD                                    07739014
+                     , :VXTA-HORULMOD                                   07740014
+                     , :VXTA-NUMTER                                     07741014
+                     , :VXTA-USUARIO                                    07742014
+                     , :VXTA-FILLER                                     07743014
+                  FROM  VLDTXTA                                         07744014
+                 WHERE  VXTA_CODTARIF = :VXTA-CODTARIF                  07745014
+                   AND  VXTA_OPECON   = :VXTA-OPECON                    07746014
+                   AND  VXTA_TIPTARIF = :VXTA-TIPTARIF                  07747014
+                   AND  VXTA_MONEDA   = :VXTA-MONEDA                    07748014
+           END-EXEC                                                     07749014
+      *                                                                 07750014
+           IF SQLCODE NOT = 0 AND 100                                   07751014
+              MOVE 'SELECT'       TO   ABC-REFERENCIA                   07752014
+              MOVE 'VLDTXTA'      TO   ABC-OBJETO-ERROR                 07753014
+              PERFORM 999-ABEND-DB2                                     07754014
+           END-IF                                                       07755014
       *                                                                 07756014
-      *                                                                 07757014
-       INSERTAR-VCTASMES.                                               07758014
-      *                                                                 07759014
-           MOVE VARC-CUENTA       TO  VMES-CUENTA.                      07760014
-           MOVE VARC-FEALTREG     TO  VMES-FALTA.                       07761014
-           MOVE 0                 TO  VMES-REACTIVA.                    07762014
-      *                                                                 07763014
-           MOVE CAA-FECHA-OPER    TO  VMES-FEULMOD                      07764014
-                                      VMES-FEALTREG                     07765014
-           MOVE CAA-HORA-TRANS    TO  VMES-HORULMOD                     07766014
-           MOVE CAA-TERMINAL      TO  VMES-NUMTER                       07767014
-           MOVE CAA-USERID        TO  VMES-USUARIO                      07768014
-           MOVE SPACES            TO  VMES-FILLER.                      07769014
-      *                                                                 07770014
-           EXEC SQL                                                     07771014
-                INSERT INTO VLDTMES                                     07772014
-                VALUES (:DCLVLDTMES)                                    07773014
-           END-EXEC                                                     07774014
-      *                                                                 07775014
-           IF SQLCODE NOT = 0                                           07776014
-              MOVE 'INSERT'      TO  ABC-REFERENCIA                     07777014
-              MOVE 'VLDTMES'     TO  ABC-OBJETO-ERROR                   07778014
-              PERFORM 999-ABEND-DB2                                     07779014
-           END-IF.                                                      07780014
-                                                                        07781014
-      *A2011-RUTLOG-I                                                   07782014
-           INITIALIZE W-VLWCLOG0                                        07783014
-                      LOGVLDTMES                                        07784014
-           MOVE 'VLDTMES'             TO  VL7LOG-TABLA                  07785014
-           MOVE 'INSERT'              TO  VL7LOG-OPERACION              07786014
-           MOVE LENGTH OF DCLVLDTMES  TO  VL7LOG-REGISTRO-LEN           07787014
-           MOVE DCLVLDTMES            TO  LOGVLDTMES                    07788014
-           MOVE LOGVLDTMES            TO  VL7LOG-REGISTRO-TEXT          07789014
-           PERFORM LLAMAR-VL7CRLOG                                      07790014
-              THRU LLAMAR-VL7CRLOG-FIN.                                 07791014
-      *A2011-RUTLOG-F                                                   07792014
-                                                                        07793014
-      *                                                                 07794014
-       INSERTAR-VCTASMES-FIN. EXIT.                                     07795014
-      *                                                                 07796014
-       UPDATE-VCTASMES.                                                 07797014
-      *                                                                 07798014
-           MOVE VARC-CUENTA       TO LMES-CUENTA.                       07799014
-                                                                        07800014
-      *A2011-RUTLOG-I                                                   07801014
-                                                                        07802014
-           PERFORM SELUND-VLDTMES                                       07803014
-              THRU SELUND-VLDTMES-FIN                                   07804014
-                                                                        07805014
-      *A2011-F                                                          07806014
-                                                                        07807014
-           MOVE VARC-CUENTA       TO  VMES-CUENTA.                      07808014
-           MOVE VARC-FEULMOD      TO  VMES-FALTA.                       07809014
-           MOVE 1                 TO  VMES-REACTIVA.                    07810014
-      *                                                                 07811014
-           MOVE CAA-FECHA-OPER    TO  VMES-FEULMOD                      07812014
-           MOVE CAA-HORA-TRANS    TO  VMES-HORULMOD                     07813014
-           MOVE CAA-TERMINAL      TO  VMES-NUMTER                       07814014
-           MOVE CAA-USERID        TO  VMES-USUARIO                      07815014
+           IF SQLCODE = 100                                             07757014
+              MOVE 'VLE1771'   TO CAA-COD-ERROR                         07758014
+              MOVE -1          TO TAF0101L                              07759014
+              PERFORM 3-FINAL                                           07760014
+           END-IF.                                                      07761014
+      *                                                                 07762014
+      *A2011-RUTLOG-I                                                   07763014
+           INITIALIZE W-VLWCLOG0                                        07764014
+                      LOGVLDTXTA                                        07765014
+           MOVE 'VLDTXTA'             TO  VL7LOG-TABLA                  07766014
+           MOVE 'SELECT'              TO  VL7LOG-OPERACION              07767014
+           MOVE LENGTH OF DCLVLDTXTA  TO  VL7LOG-REGISTRO-LEN           07768014
+           MOVE DCLVLDTXTA            TO  LOGVLDTXTA                    07769014
+           MOVE LOGVLDTXTA            TO  VL7LOG-REGISTRO-TEXT          07770014
+           PERFORM LLAMAR-VL7CRLOG                                      07771014
+              THRU LLAMAR-VL7CRLOG-FIN.                                 07772014
+      *A2011-RUTLOG-F                                                   07773014
+                                                                        07774014
+       ACCESO-VLDTXTA-FIN. EXIT.                                        07775014
+      *                                                                 07776014
+      *                                                                 07777014
+       INSERTAR-VCTASMES.                                               07778014
+      *                                                                 07779014
+           MOVE VARC-CUENTA       TO  VMES-CUENTA.                      07780014
+           MOVE VARC-FEALTREG     TO  VMES-FALTA.                       07781014
+           MOVE 0                 TO  VMES-REACTIVA.                    07782014
+      *                                                                 07783014
+           MOVE CAA-FECHA-OPER    TO  VMES-FEULMOD                      07784014
+                                      VMES-FEALTREG                     07785014
+           MOVE CAA-HORA-TRANS    TO  VMES-HORULMOD                     07786014
+           MOVE CAA-TERMINAL      TO  VMES-NUMTER                       07787014
+           MOVE CAA-USERID        TO  VMES-USUARIO                      07788014
+           MOVE SPACES            TO  VMES-FILLER.                      07789014
+      *                                                                 07790014
+           EXEC SQL                                                     07791014
+                INSERT INTO VLDTMES                                     07792014
+                VALUES (:DCLVLDTMES)                                    07793014
+           END-EXEC                                                     07794014
+LRH@11*                                                                 07794060
+LRH@11     MOVE SQLCODE TO SQLCODE-AUX                                  07794100
+LRH@11*                                                                 07794140
+LRH@11      EVALUATE TRUE                                               07794180
+LRH@11         WHEN DB2-OK                                              07794220
+LRH@11*A2011-RUTLOG-I                                                   07794260
+LRH@11             INITIALIZE W-VLWCLOG0                                07794300
+LRH@11                        LOGVLDTMES                                07794340
+LRH@11             MOVE 'VLDTMES'             TO  VL7LOG-TABLA          07794380
+LRH@11             MOVE 'INSERT'              TO  VL7LOG-OPERACION      07794420
+LRH@11             MOVE LENGTH OF DCLVLDTMES  TO  VL7LOG-REGISTRO-LEN   07794460
+LRH@11             MOVE DCLVLDTMES            TO  LOGVLDTMES            07794500
+LRH@11             MOVE LOGVLDTMES            TO  VL7LOG-REGISTRO-TEXT  07794540
+LRH@11             PERFORM LLAMAR-VL7CRLOG                              07794580
+LRH@11                THRU LLAMAR-VL7CRLOG-FIN                          07794620
+LRH@11*A2011-RUTLOG-F                                                   07794660
+LRH@11*                                                                 07794700
+LRH@11* EL NUMERO DE CUENTA YA TENIA REGISTRO EN VLDTMES, DE UNA        07794740
+LRH@11* CUENTA ANTERIOR QUE LO REUTILIZA; SE TRATA COMO REACTIVACION.   07794780
+LRH@11         WHEN DB2-DUPREC                                          07794820
+LRH@11              PERFORM UPDATE-VCTASMES                             07794860
+LRH@11                 THRU UPDATE-VCTASMES-FIN                         07794900
+LRH@11         WHEN OTHER                                               07794940
+LRH@11              MOVE 'INSERT'      TO  ABC-REFERENCIA               07794980
+LRH@11              MOVE 'VLDTMES'     TO  ABC-OBJETO-ERROR             07795020
+LRH@11              PERFORM 999-ABEND-DB2                               07795060
+LRH@11     END-EVALUATE.                                                07795100
+                                                                        07813014
+      *                                                                 07814014
+       INSERTAR-VCTASMES-FIN. EXIT.                                     07815014
       *                                                                 07816014
-           EXEC SQL                                                     07817014
-                UPDATE VLDTMES                                          07818014
-                   SET VMES_FEULMOD    = :VMES-FEULMOD                  07819014
-                     , VMES_HORULMOD   = :VMES-HORULMOD                 07820014
-                     , VMES_NUMTER     = :VMES-NUMTER                   07821014
-                     , VMES_USUARIO    = :VMES-USUARIO                  07822014
-                     , VMES_FALTA      = :VMES-FALTA                    07823014
-                     , VMES_REACTIVA   = :VMES-REACTIVA                 07824014
-                 WHERE VMES_CUENTA     = :VMES-CUENTA                   07825014
-           END-EXEC                                                     07826014
-      *                                                                 07827014
-      *A2011-RUTLOG-I                                                   07828014
-           IF SQLCODE = 0                                               07829014
-              INITIALIZE W-VLWCLOG0                                     07830014
-                         LOGVLDTMES                                     07831014
-              MOVE 'VLDTMES'             TO  VL7LOG-TABLA               07832014
-              MOVE 'UPDATE'              TO  VL7LOG-OPERACION           07833014
-              MOVE LENGTH OF DCLVLDTMES  TO  VL7LOG-REGISTRO-LEN        07834014
-              MOVE VMES-FEULMOD          TO  LMES-FEULMOD               07835014
-              MOVE VMES-HORULMOD         TO  LMES-HORULMOD              07836014
-              MOVE VMES-NUMTER           TO  LMES-NUMTER                07837014
-              MOVE VMES-USUARIO          TO  LMES-USUARIO               07838014
-              MOVE VMES-FALTA            TO  LMES-FALTA                 07839014
-              MOVE VMES-REACTIVA         TO  LMES-REACTIVA              07840014
-              MOVE VMES-CUENTA           TO  LMES-CUENTA                07841014
-              MOVE LOGVLDTMES            TO  VL7LOG-REGISTRO-TEXT       07842014
-              PERFORM LLAMAR-VL7CRLOG                                   07843014
-                 THRU LLAMAR-VL7CRLOG-FIN                               07844014
-           END-IF                                                       07845014
-      *A2011-RUTLOG-F                                                   07846014
-                                                                        07847014
-           IF SQLCODE NOT = 0                                           07848014
-              IF SQLCODE = 100                                          07849014
-                 PERFORM INSERTAR-VCTASMES2                             07850014
-                    THRU INSERTAR-VCTASMES2-FIN                         07851014
-              ELSE                                                      07852014
-                 MOVE 'UPDATE'      TO  ABC-REFERENCIA                  07853014
-                 MOVE 'VLDTMES'     TO  ABC-OBJETO-ERROR                07854014
-                 PERFORM 999-ABEND-DB2                                  07855014
-              END-IF                                                    07856014
-           END-IF.                                                      07857014
-      *                                                                 07858014
-      *                                                                 07859014
-       UPDATE-VCTASMES-FIN. EXIT.                                       07860014
-      *                                                                 07861014
-                                                                        07862014
-       INSERTAR-VCTASMES2.                                              07863014
-      *                                                                 07864014
-           MOVE VARC-CUENTA       TO  VMES-CUENTA.                      07865014
-           MOVE VARC-FEULMOD      TO  VMES-FALTA.                       07866014
-           MOVE 1                 TO  VMES-REACTIVA.                    07867014
-      *                                                                 07868014
-           MOVE CAA-FECHA-OPER    TO  VMES-FEULMOD                      07869014
-                                      VMES-FEALTREG                     07870014
-           MOVE CAA-HORA-TRANS    TO  VMES-HORULMOD                     07871014
-           MOVE CAA-TERMINAL      TO  VMES-NUMTER                       07872014
-           MOVE CAA-USERID        TO  VMES-USUARIO                      07873014
-           MOVE SPACES            TO  VMES-FILLER.                      07874014
-      *                                                                 07875014
-           EXEC SQL                                                     07876014
-                INSERT INTO VLDTMES                                     07877014
-                VALUES (:DCLVLDTMES)                                    07878014
-           END-EXEC                                                     07879014
-      *                                                                 07880014
-           IF SQLCODE NOT = 0                                           07881014
-              MOVE 'INSERT2'     TO  ABC-REFERENCIA                     07882014
-              MOVE 'VLDTMES'     TO  ABC-OBJETO-ERROR                   07883014
-              PERFORM 999-ABEND-DB2                                     07884014
-           END-IF.                                                      07885014
-      *                                                                 07886014
-      *A2011-RUTLOG-I                                                   07887014
-           INITIALIZE W-VLWCLOG0                                        07888014
-                      LOGVLDTMES                                        07889014
-           MOVE 'VLDTMES'             TO  VL7LOG-TABLA                  07890014
-           MOVE 'INSERT'              TO  VL7LOG-OPERACION              07891014
-           MOVE LENGTH OF DCLVLDTMES  TO  VL7LOG-REGISTRO-LEN           07892014
-           MOVE DCLVLDTMES            TO  LOGVLDTMES                    07893014
-           MOVE LOGVLDTMES            TO  VL7LOG-REGISTRO-TEXT          07894014
-           PERFORM LLAMAR-VL7CRLOG                                      07895014
-              THRU LLAMAR-VL7CRLOG-FIN.                                 07896014
-      *A2011-RUTLOG-F                                                   07897014
-                                                                        07898014
-       INSERTAR-VCTASMES2-FIN. EXIT.                                    07899014
+       UPDATE-VCTASMES.                                                 07817014
+      *                                                                 07818014
+           MOVE VARC-CUENTA       TO LMES-CUENTA.                       07819014
+                                                                        07820014
+      *A2011-RUTLOG-I                                                   07821014
+                                                                        07822014
+           PERFORM SELUND-VLDTMES                                       07823014
+              THRU SELUND-VLDTMES-FIN                                   07824014
+                                                                        07825014
+      *A2011-F                                                          07826014
+                                                                        07827014
+           MOVE VARC-CUENTA       TO  VMES-CUENTA.                      07828014
+           MOVE VARC-FEULMOD      TO  VMES-FALTA.                       07829014
+           MOVE 1                 TO  VMES-REACTIVA.                    07830014
+      *                                                                 07831014
+           MOVE CAA-FECHA-OPER    TO  VMES-FEULMOD                      07832014
+           MOVE CAA-HORA-TRANS    TO  VMES-HORULMOD                     07833014
+           MOVE CAA-TERMINAL      TO  VMES-NUMTER                       07834014
+           MOVE CAA-USERID        TO  VMES-USUARIO                      07835014
+      *                                                                 07836014
+           EXEC SQL                                                     07837014
+                UPDATE VLDTMES                                          07838014
+                   SET VMES_FEULMOD    = :VMES-FEULMOD                  07839014
+                     , VMES_HORULMOD   = :VMES-HORULMOD                 07840014
+                     , VMES_NUMTER     = :VMES-NUMTER                   07841014
+                     , VMES_USUARIO    = :VMES-USUARIO                  07842014
+                     , VMES_FALTA      = :VMES-FALTA                    07843014
+                     , VMES_REACTIVA   = :VMES-REACTIVA                 07844014
+                 WHERE VMES_CUENTA     = :VMES-CUENTA                   07845014
+           END-EXEC                                                     07846014
+      *                                                                 07847014
+      *A2011-RUTLOG-I                                                   07848014
+           IF SQLCODE = 0                                               07849014
+              INITIALIZE W-VLWCLOG0                                     07850014
+                         LOGVLDTMES                                     07851014
+              MOVE 'VLDTMES'             TO  VL7LOG-TABLA               07852014
+              MOVE 'UPDATE'              TO  VL7LOG-OPERACION           07853014
+              MOVE LENGTH OF DCLVLDTMES  TO  VL7LOG-REGISTRO-LEN        07854014
+              MOVE VMES-FEULMOD          TO  LMES-FEULMOD               07855014
+              MOVE VMES-HORULMOD         TO  LMES-HORULMOD              07856014
+              MOVE VMES-NUMTER           TO  LMES-NUMTER                07857014
+              MOVE VMES-USUARIO          TO  LMES-USUARIO               07858014
+              MOVE VMES-FALTA            TO  LMES-FALTA                 07859014
+              MOVE VMES-REACTIVA         TO  LMES-REACTIVA              07860014
+              MOVE VMES-CUENTA           TO  LMES-CUENTA                07861014
+              MOVE LOGVLDTMES            TO  VL7LOG-REGISTRO-TEXT       07862014
+              PERFORM LLAMAR-VL7CRLOG                                   07863014
+                 THRU LLAMAR-VL7CRLOG-FIN                               07864014
+           END-IF                                                       07865014
+      *A2011-RUTLOG-F                                                   07866014
+                                                                        07867014
+           IF SQLCODE NOT = 0                                           07868014
+              IF SQLCODE = 100                                          07869014
+                 PERFORM INSERTAR-VCTASMES2                             07870014
+                    THRU INSERTAR-VCTASMES2-FIN                         07871014
+              ELSE                                                      07872014
+                 MOVE 'UPDATE'      TO  ABC-REFERENCIA                  07873014
+                 MOVE 'VLDTMES'     TO  ABC-OBJETO-ERROR                07874014
+                 PERFORM 999-ABEND-DB2                                  07875014
+              END-IF                                                    07876014
+           END-IF.                                                      07877014
+      *                                                                 07878014
+      *                                                                 07879014
+       UPDATE-VCTASMES-FIN. EXIT.                                       07880014
+      *                                                                 07881014
+                                                                        07882014
+       INSERTAR-VCTASMES2.                                              07883014
+      *                                                                 07884014
+           MOVE VARC-CUENTA       TO  VMES-CUENTA.                      07885014
+           MOVE VARC-FEULMOD      TO  VMES-FALTA.                       07886014
+           MOVE 1                 TO  VMES-REACTIVA.                    07887014
+      *                                                                 07888014
+           MOVE CAA-FECHA-OPER    TO  VMES-FEULMOD                      07889014
+                                      VMES-FEALTREG                     07890014
+           MOVE CAA-HORA-TRANS    TO  VMES-HORULMOD                     07891014
+           MOVE CAA-TERMINAL      TO  VMES-NUMTER                       07892014
+           MOVE CAA-USERID        TO  VMES-USUARIO                      07893014
+           MOVE SPACES            TO  VMES-FILLER.                      07894014
+      *                                                                 07895014
+           EXEC SQL                                                     07896014
+                INSERT INTO VLDTMES                                     07897014
+                VALUES (:DCLVLDTMES)                                    07898014
+           END-EXEC                                                     07899014
       *                                                                 07900014
-      *                                                                 07901014
-       BUSCAR-ENTIDAD.                                                  07902014
-      *                                                                 07903014
-              EXEC SQL                                                  07904014
-JPC@1 *            SELECT  *                                            07905014
-                   SELECT VXMI_CODBE                                    07906014
-                        , VXMI_CODCLI                                   07907014
-                        , VXMI_DENOM                                    07908014
-                        , VXMI_NIF                                      07909014
-                        , VXMI_DOMIC                                    07910014
-                        , VXMI_LOCAL                                    07911014
-                        , VXMI_CODPOS                                   07912014
-                        , VXMI_CNAE                                     07913014
-                        , VXMI_SUCVAL                                   07914014
-                        , VXMI_NUMFAC                                   07915014
-                        , VXMI_VALENT                                   07916014
-                        , VXMI_CTAVAL                                   07917014
-                        , VXMI_VALCER                                   07918014
-                        , VXMI_MULPLA                                   07919014
-                        , VXMI_RETEN                                    07920014
-                        , VXMI_IVA                                      07921014
-                        , VXMI_INCLUS                                   07922014
-                        , VXMI_EXCLUS                                   07923014
-                        , VXMI_PROVIS                                   07924014
-                        , VXMI_FLISOP                                   07925014
-                        , VXMI_LISENT                                   07926014
-                        , VXMI_LISPAG                                   07927014
-                        , VXMI_INCORP                                   07928014
-                        , VXMI_CONTRT                                   07929014
-                        , VXMI_CONTRT6                                  07930014
-                        , VXMI_REF9                                     07931014
-                        , VXMI_DELEGHAC                                 07932014
-                        , VXMI_ADMINHAC                                 07933014
-                        , VXMI_PRETELHAC                                07934014
-                        , VXMI_TELEFHAC                                 07935014
-                        , VXMI_APNOMHAC                                 07936014
-                        , VXMI_LUNES                                    07937014
-                        , VXMI_VIERNES                                  07938014
-                        , VXMI_YAPRESEN                                 07939014
-                        , VXMI_IMPRE1                                   07940014
-                        , VXMI_IMPRE2                                   07941014
-                        , VXMI_FILLER                                   07942014
-                        , VXMI_LISCTIMP                                 07943014
-                        , VXMI_CONTCTA                                  07944014
-                        , VXMI_PASS1                                    07945014
-                        , VXMI_PASS2                                    07946014
-                        , VXMI_LISCTA                                   07947014
-                        , VXMI_LISAGTES                                 07948014
-                        , VXMI_LISREDUC                                 07949014
-                        , VXMI_LISFESTI                                 07950014
-                        , VXMI_LISMONED                                 07951014
-                        , VXMI_LISCONTA                                 07952014
-                        , VXMI_LISENT_1                                 07953014
-                        , VXMI_LISCTA_SUC                               07954014
-                        , VXMI_LISVALOR                                 07955014
-                        , VXMI_CONT_REV                                 07956014
-                        , VXMI_VALORACION                               07957014
-                        , VXMI_LIS_EXTRJ                                07958014
-                        , VXMI_FILLER1                                  07959014
-                        , VXMI_APCTAOFI                                 07960014
-                        , VXMI_TIPCUST                                  07961014
-                        , VXMI_MANFIS                                   07962014
-                        , VXMI_OPECUST                                  07963014
-                        , VXMI_OPEBOLSA                                 07964014
-                        , VXMI_AVISOS                                   07965014
-                        , VXMI_CONPANT                                  07966014
-                        , VXMI_COMCUST                                  07967014
-                        , VXMI_IMPALT                                   07968014
-                        , VXMI_CTACARGO                                 07969014
-                        , VXMI_CTAABONO                                 07970014
-                        , VXMI_CONTEN                                   07971014
-                        , VXMI_CONTEV                                   07972014
-                        , VXMI_CONTSN                                   07973014
-                        , VXMI_CONTSV                                   07974014
-                        , VXMI_LIS_RESTOS                               07975014
-                        , VXMI_DIAS_LIMIT                               07976014
-                        , VXMI_LIS_C_EXEN                               07977014
-                        , VXMI_LIS_GJUD_BLO                             07978014
-                        , VXMI_FEALTREG                                 07979014
-                        , VXMI_FEULMOD                                  07980014
-                        , VXMI_HORULMOD                                 07981014
-                        , VXMI_NUMTER                                   07982014
-                        , VXMI_USUARIO                                  07983014
-                        , VXMI_FILLER2                                  07984014
-JPC@1 *            INTO :DCLVLDTXMI                                     07985014
-                   INTO  :VXMI-CODBE                                    07986014
-                      ,  :VXMI-CODCLI                                   07987014
-                      ,  :VXMI-DENOM                                    07988014
-                      ,  :VXMI-NIF                                      07989014
-                      ,  :VXMI-DOMIC                                    07990014
-                      ,  :VXMI-LOCAL                                    07991014
-                      ,  :VXMI-CODPOS                                   07992014
-                      ,  :VXMI-CNAE                                     07993014
-                      ,  :VXMI-SUCVAL                                   07994014
-                      ,  :VXMI-NUMFAC                                   07995014
-                      ,  :VXMI-VALENT                                   07996014
-                      ,  :VXMI-CTAVAL                                   07997014
-                      ,  :VXMI-VALCER                                   07998014
-                      ,  :VXMI-MULPLA                                   07999014
-                      ,  :VXMI-RETEN                                    08000014
-                      ,  :VXMI-IVA                                      08001014
-                      ,  :VXMI-INCLUS                                   08002014
-                      ,  :VXMI-EXCLUS                                   08003014
-                      ,  :VXMI-PROVIS                                   08004014
-                      ,  :VXMI-FLISOP                                   08005014
-                      ,  :VXMI-LISENT                                   08006014
-                      ,  :VXMI-LISPAG                                   08007014
-                      ,  :VXMI-INCORP                                   08008014
-                      ,  :VXMI-CONTRT                                   08009014
-                      ,  :VXMI-CONTRT6                                  08010014
-                      ,  :VXMI-REF9                                     08011014
-                      ,  :VXMI-DELEGHAC                                 08012014
-                      ,  :VXMI-ADMINHAC                                 08013014
-                      ,  :VXMI-PRETELHAC                                08014014
-                      ,  :VXMI-TELEFHAC                                 08015014
-                      ,  :VXMI-APNOMHAC                                 08016014
-                      ,  :VXMI-LUNES                                    08017014
-                      ,  :VXMI-VIERNES                                  08018014
-                      ,  :VXMI-YAPRESEN                                 08019014
-                      ,  :VXMI-IMPRE1                                   08020014
-                      ,  :VXMI-IMPRE2                                   08021014
-                      ,  :VXMI-FILLER                                   08022014
-                      ,  :VXMI-LISCTIMP                                 08023014
-                      ,  :VXMI-CONTCTA                                  08024014
-                      ,  :VXMI-PASS1                                    08025014
-                      ,  :VXMI-PASS2                                    08026014
-                      ,  :VXMI-LISCTA                                   08027014
-                      ,  :VXMI-LISAGTES                                 08028014
-                      ,  :VXMI-LISREDUC                                 08029014
-                      ,  :VXMI-LISFESTI                                 08030014
-                      ,  :VXMI-LISMONED                                 08031014
-                      ,  :VXMI-LISCONTA                                 08032014
-                      ,  :VXMI-LISENT-1                                 08033014
-                      ,  :VXMI-LISCTA-SUC                               08034014
-                      ,  :VXMI-LISVALOR                                 08035014
-                      ,  :VXMI-CONT-REV                                 08036014
-                      ,  :VXMI-VALORACION                               08037014
-                      ,  :VXMI-LIS-EXTRJ                                08038014
-                      ,  :VXMI-FILLER1                                  08039014
-                      ,  :VXMI-APCTAOFI                                 08040014
-                      ,  :VXMI-TIPCUST                                  08041014
-                      ,  :VXMI-MANFIS                                   08042014
-                      ,  :VXMI-OPECUST                                  08043014
-                      ,  :VXMI-OPEBOLSA                                 08044014
-                      ,  :VXMI-AVISOS                                   08045014
-                      ,  :VXMI-CONPANT                                  08046014
-                      ,  :VXMI-COMCUST                                  08047014
-                      ,  :VXMI-IMPALT                                   08048014
-                      ,  :VXMI-CTACARGO                                 08049014
-                      ,  :VXMI-CTAABONO                                 08050014
-                      ,  :VXMI-CONTEN                                   08051014
-                      ,  :VXMI-CONTEV                                   08052014
-                      ,  :VXMI-CONTSN                                   08053014
-                      ,  :VXMI-CONTSV                                   08054014
-                      ,  :VXMI-LIS-RESTOS                               08055014
-                      ,  :VXMI-DIAS-LIMIT                               08056014
-                      ,  :VXMI-LIS-C-EXEN                               08057014
-                      ,  :VXMI-LIS-GJUD-BLO                             08058014
-                      ,  :VXMI-FEALTREG                                 08059014
-                      ,  :VXMI-FEULMOD                                  08060014
-                      ,  :VXMI-HORULMOD                                 08061014
-                      ,  :VXMI-NUMTER                                   08062014
-                      ,  :VXMI-USUARIO                                  08063014
-                      ,  :VXMI-FILLER2                                  08064014
-                  FROM  VLDTXMI                                         08065014
-                 WHERE  VXMI_CODBE  = :VXMI-CODBE                       08066014
-           END-EXEC                                                     08067014
-      *                                                                 08068014
-           MOVE SQLCODE TO SQLCODE-AUX                                  08069014
-      *                                                                 08070014
-           EVALUATE TRUE                                                08071014
-              WHEN DB2-OK                                               08072014
-      *A2011-RUTLOG-I                                                   08073014
-                INITIALIZE W-VLWCLOG0                                   08074014
-                           LOGVLDTXMI                                   08075014
-                MOVE 'VLDTXMI'             TO  VL7LOG-TABLA             08076014
-                MOVE 'SELECT'              TO  VL7LOG-OPERACION         08077014
-                MOVE LENGTH OF DCLVLDTXMI  TO  VL7LOG-REGISTRO-LEN      08078014
-                MOVE DCLVLDTXMI            TO  LOGVLDTXMI               08079014
-                MOVE LOGVLDTXMI            TO  VL7LOG-REGISTRO-TEXT     08080014
-                PERFORM LLAMAR-VL7CRLOG                                 08081014
-                   THRU LLAMAR-VL7CRLOG-FIN                             08082014
-      *A2011-RUTLOG-F                                                   08083014
-      *                                                                 08084014
-              WHEN  DB2-NOTFND                                          08085014
-                    MOVE  'VLE1523'   TO  CAA-COD-ERROR                 08086014
-                    MOVE  -1          TO  ENT0101L                      08087014
-                    PERFORM  3-FINAL                                    08088014
-      *                                                                 08089014
-              WHEN OTHER                                                08090014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                08091014
-                   MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR              08092014
-                   PERFORM 999-ABEND-DB2                                08093014
-      *                                                                 08094014
-           END-EVALUATE.                                                08095014
-      *                                                                 08096014
-      *                                                                 08097014
-       BUSCAR-ENTIDAD-FIN. EXIT.                                        08098014
-      *                                                                 08099014
-       LEER-VLDTARC-MOD.                                                08100014
-      *                                                                 08101014
-           EXEC SQL                                                     08102014
-JPC@1 *         SELECT  *                                               08103014
-                SELECT  VARC_CUENTA                                     08104014
-                     ,  VARC_CENTAD                                     08105014
-                     ,  VARC_NUMCLI                                     08106014
-                     ,  VARC_CLMAST                                     08107014
-                     ,  VARC_MONEDA                                     08108014
-                     ,  VARC_SUCURS                                     08109014
-                     ,  VARC_CTACAR                                     08110014
-                     ,  VARC_CTAABO                                     08111014
-                     ,  VARC_TEXTO                                      08112014
-                     ,  VARC_PRESEN                                     08113014
-                     ,  VARC_GRUPO                                      08114014
-                     ,  VARC_RUT                                        08115014
-                     ,  VARC_CNAE                                       08116014
-                     ,  VARC_SITUAC                                     08117014
-                     ,  VARC_EXEN1                                      08118014
-                     ,  VARC_EXEN2                                      08119014
-                     ,  VARC_EXEN3                                      08120014
-                     ,  VARC_EXEN4                                      08121014
-                     ,  VARC_EXEN5                                      08122014
-                     ,  VARC_EXEN6                                      08123014
-                     ,  VARC_EXEN7                                      08124014
-                     ,  VARC_EXEN8                                      08125014
-                     ,  VARC_EXEN9                                      08126014
-                     ,  VARC_EXEN10                                     08127014
-                     ,  VARC_ANALIS                                     08128014
-                     ,  VARC_CLACARGO                                   08129014
-                     ,  VARC_CLABONO                                    08130014
-                     ,  VARC_NUMDOM                                     08131014
-                     ,  VARC_CODSUS                                     08132014
-                     ,  VARC_FE_ULT_EXT                                 08133014
-                     ,  VARC_PAIS                                       08134014
-                     ,  VARC_FE_CARTERA                                 08135014
-                     ,  VARC_CLTELEX                                    08136014
-                     ,  VARC_FE_ALTA                                    08137014
-                     ,  VARC_VALORACION                                 08138014
-                     ,  VARC_VALEXTRJ                                   08139014
-                     ,  VARC_INVERSOR                                   08140014
-                     ,  VARC_DIRECTA                                    08141014
-                     ,  VARC_MAX_CVE_1                                  08142014
-                     ,  VARC_MAX_DCU_5                                  08143014
-                     ,  VARC_MAX_SUS_6                                  08144014
-                     ,  VARC_MAX_DIV_7                                  08145014
-                     ,  VARC_MAX_AMO_8                                  08146014
-                     ,  VARC_MAX_PAJ_9                                  08147014
-                     ,  VARC_FECHA_102                                  08148014
-                     ,  VARC_TARIFACUS                                  08149014
-                     ,  VARC_SWIFT_TELEX                                08150014
-                     ,  VARC_TELEX_2                                    08151014
-                     ,  VARC_GRUPO_CTAS                                 08152014
-                     ,  VARC_OPER_TIT                                   08153014
-                     ,  VARC_FEALTREG                                   08154014
-                     ,  VARC_FEULMOD                                    08155014
-                     ,  VARC_HORULMOD                                   08156014
-                     ,  VARC_NUMTER                                     08157014
-                     ,  VARC_USUARIO                                    08158014
-                     ,  VARC_FILLER                                     08159014
-                     ,  VARC_CTAVAL20                                   08160014
-      *@ZAL-INI                                                         08161014
-      *              ,  VARC_NUMMAN                                     08162014
-                     ,  VARC_GRUPO_CTAS                                 08163014
-      *@ZAL-INI                                                         08164014
-                     ,  VARC_INDIMP                                     08165014
-                     ,  VARC_INDSAB                                     08166014
-JPC@1 *           INTO :DCLVLDTARC                                      08167014
-                  INTO :VARC-CUENTA                                     08168014
-                     , :VARC-CENTAD                                     08169014
-                     , :VARC-NUMCLI                                     08170014
-                     , :VARC-CLMAST                                     08171014
-                     , :VARC-MONEDA                                     08172014
-                     , :VARC-SUCURS                                     08173014
-                     , :VARC-CTACAR                                     08174014
-                     , :VARC-CTAABO                                     08175014
-                     , :VARC-TEXTO                                      08176014
-                     , :VARC-PRESEN                                     08177014
-                     , :VARC-GRUPO                                      08178014
-                     , :VARC-RUT                                        08179014
-                     , :VARC-CNAE                                       08180014
-                     , :VARC-SITUAC                                     08181014
-                     , :VARC-EXEN1                                      08182014
-                     , :VARC-EXEN2                                      08183014
-                     , :VARC-EXEN3                                      08184014
-                     , :VARC-EXEN4                                      08185014
-                     , :VARC-EXEN5                                      08186014
-                     , :VARC-EXEN6                                      08187014
-                     , :VARC-EXEN7                                      08188014
-                     , :VARC-EXEN8                                      08189014
-                     , :VARC-EXEN9                                      08190014
-                     , :VARC-EXEN10                                     08191014
-                     , :VARC-ANALIS                                     08192014
-                     , :VARC-CLACARGO                                   08193014
-                     , :VARC-CLABONO                                    08194014
-                     , :VARC-NUMDOM                                     08195014
-                     , :VARC-CODSUS                                     08196014
-                     , :VARC-FE-ULT-EXT                                 08197014
-                     , :VARC-PAIS                                       08198014
-                     , :VARC-FE-CARTERA                                 08199014
-                     , :VARC-CLTELEX                                    08200014
-                     , :VARC-FE-ALTA                                    08201014
-                     , :VARC-VALORACION                                 08202014
-                     , :VARC-VALEXTRJ                                   08203014
-                     , :VARC-INVERSOR                                   08204014
-                     , :VARC-DIRECTA                                    08205014
-                     , :VARC-MAX-CVE-1                                  08206014
-                     , :VARC-MAX-DCU-5                                  08207014
-                     , :VARC-MAX-SUS-6                                  08208014
-                     , :VARC-MAX-DIV-7                                  08209014
-                     , :VARC-MAX-AMO-8                                  08210014
-                     , :VARC-MAX-PAJ-9                                  08211014
-                     , :VARC-FECHA-102                                  08212014
-                     , :VARC-TARIFACUS                                  08213014
-                     , :VARC-SWIFT-TELEX                                08214014
-                     , :VARC-TELEX-2                                    08215014
-                     , :VARC-GRUPO-CTAS                                 08216014
-                     , :VARC-OPER-TIT                                   08217014
-                     , :VARC-FEALTREG                                   08218014
-                     , :VARC-FEULMOD                                    08219014
-                     , :VARC-HORULMOD                                   08220014
-                     , :VARC-NUMTER                                     08221014
-                     , :VARC-USUARIO                                    08222014
-                     , :VARC-FILLER                                     08223014
-                     , :VARC-CTAVAL20                                   08224014
-      *@ZAL-INI                                                         08225014
-      *              , :VARC-NUMMAN                                     08226014
-                     , :VARC-GRUPO-CTAS                                 08227014
-      *@ZAL-FIN                                                         08228014
-                     , :VARC-INDIMP                                     08229014
-                     , :VARC-INDSAB                                     08230014
-                  FROM  VLDTARC                                         08231014
-                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     08232014
-           END-EXEC                                                     08233014
-      *                                                                 08234014
-           MOVE SQLCODE TO SQLCODE-AUX                                  08235014
-      *                                                                 08236014
-           EVALUATE TRUE                                                08237014
-              WHEN DB2-OK                                               08238014
-                   IF VARC-SITUAC = 'X'                                 08239014
-                      MOVE 'VLE1945'  TO CAA-COD-ERROR                  08240014
-                      MOVE -1         TO CTA0101L                       08241014
-                      PERFORM 3-FINAL                                   08242014
-                   END-IF                                               08243014
-                   IF VARC-SITUAC = 'B'                                 08244014
-      *200306088-FIN                                                    08245014
-      *               MOVE 'VLA0055'   TO  CAA-COD-AVISO2               08246014
-                      MOVE 'VLA0086'   TO  CAA-COD-AVISO2               08247014
-      *200306088-FIN                                                    08248014
-                   END-IF                                               08249014
-                   IF VARC-SITUAC = 'U'                                 08250014
-                      MOVE 'VLA0076'   TO  CAA-COD-AVISO2               08251014
-                   END-IF                                               08252014
-      *                                                                 08253014
-              WHEN  DB2-NOTFND                                          08254014
-                    MOVE  'VLE0142'   TO  CAA-COD-ERROR                 08255014
-                    MOVE  -1          TO  CTA0101L                      08256014
-                    PERFORM  3-FINAL                                    08257014
-      *                                                                 08258014
-              WHEN OTHER                                                08259014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                08260014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              08261014
-                   PERFORM 999-ABEND-DB2                                08262014
-      *                                                                 08263014
-           END-EVALUATE.                                                08264014
-      *A2011-RUTLOG-I                                                   08265014
-           INITIALIZE W-VLWCLOG0                                        08266014
-                      LOGVLDTARC                                        08267014
-           MOVE 'VLDTARC'             TO  VL7LOG-TABLA                  08268014
-           MOVE 'SELECT'              TO  VL7LOG-OPERACION              08269014
-           MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN           08270014
-           MOVE DCLVLDTARC            TO  LOGVLDTARC                    08271014
-           MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT          08272014
-           PERFORM LLAMAR-VL7CRLOG                                      08273014
-              THRU LLAMAR-VL7CRLOG-FIN.                                 08274014
-      *A2011-RUTLOG-F                                                   08275014
-                                                                        08276014
-      *                                                                 08277014
-       LEER-VLDTARC-MOD-FIN.  EXIT.                                     08278014
-      *                                                                 08279014
-       999-ABEND-CICS.                                                  08280014
-      *                                                                 08281014
-           MOVE 'S'        TO  ABC-ABEND.                               08282014
-           MOVE 'VL2C1010' TO  ABC-PROGRAMA.                            08283014
-           MOVE EIBFN      TO  ABC-EIBFN.                               08284014
-           MOVE EIBRSRCE   TO  ABC-EIBRSRCE.                            08285014
-           MOVE EIBRCODE   TO  ABC-EIBRCODE.                            08286014
-           MOVE EIBRESP    TO  ABC-EIBRESP1.                            08287014
-           MOVE EIBRESP2   TO  ABC-EIBRESP2.                            08288014
-           EXEC CICS                                                    08289014
-                LINK PROGRAM  (QG1CABC)                                 08290014
-                     COMMAREA ( QGECABC )                               08291014
-           END-EXEC.                                                    08292014
-      *                                                                 08293014
-       999-ABEND-DB2.                                                   08294014
-      *                                                                 08295014
-           MOVE 'N'        TO  ABC-ABEND.                               08296014
-           MOVE 'VL2C1010' TO  ABC-PROGRAMA.                            08297014
-           MOVE SQLCODE    TO  ABC-SQLCODE   W-SQLCODE-NUM              08298014
-           MOVE SQLERRM    TO  ABC-SQLERRM.                             08299014
-           MOVE 'VLE1000'        TO CAA-COD-ERROR                       08300014
-           MOVE ABC-OBJETO-ERROR TO CAA-VAR1-ERROR                      08301014
-           MOVE W-SQLCODE-NUM    TO W-SQLCODE-EDIT                      08302014
-           MOVE W-SQLCODE-EDIT   TO CAA-VAR2-ERROR                      08303014
-                                                                        08304014
-           EXEC CICS                                                    08305014
-                LINK PROGRAM  (QG1CABC)                                 08306014
-                     COMMAREA  (QGECABC)                                08307014
-           END-EXEC.                                                    08308014
-                                                                        08309014
-           PERFORM 3-FINAL.                                             08310014
-      *                                                                 08311014
-      *                                                                 08312014
-      *************************NUM-CUENTA***********************        08313014
-      *                                                                 08314014
-       NUM-CUENTA.                                                      08315014
-      *                                                                 08316014
-           INITIALIZE W-PEWC4390                                        08317014
-                                                                        08318014
-           MOVE TIT0101I                    TO  W4390-NUMCLIEN          08319014
-                                                                        08320014
-           EXEC CICS                                                    08321014
-                LINK PROGRAM (PE2C5390)                                 08322014
-                COMMAREA   (W-PEWC4390)                                 08323014
-           END-EXEC.                                                    08324014
-                                                                        08325014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             08326014
-              MOVE 'ERROR EN PE2C5390'      TO  ABC-REFERENCIA          08327014
-              MOVE 'PE2C5390'               TO  ABC-OBJETO-ERROR        08328014
-              PERFORM 999-ABEND-CICS                                    08329014
-           END-IF.                                                      08330014
-                                                                        08331014
-           EVALUATE W4390-PCRETOR                                       08332014
-               WHEN '00'                                                08333014
-               WHEN '20'                                                08334014
-               WHEN '30'                                                08335014
-               WHEN '40'                                                08336014
-                    CONTINUE                                            08337014
-               WHEN OTHER                                               08338014
-                    MOVE 'VLE1398'          TO CAA-COD-ERROR            08339014
-                    MOVE 'PE2C5390'         TO CAA-VAR1-ERROR           08340014
-                    PERFORM 3-FINAL                                     08341014
-           END-EVALUATE.                                                08342014
-                                                                        08343014
-                                                                        08344014
-           PERFORM VARYING  W-I   FROM 1 BY 1                           08345014
-                     UNTIL (W-I > W4390-NOCCURS) OR                     08346014
-                           (W-I > 100)                                  08347014
-              IF W4390-NOCCURS = '101'  AND                             08348014
-                 W4390-NUMECTA (W-I) (2:7) = W-CUENTA                   08349014
-                 MOVE W4390-PECENTID (W-I)       TO END0101O            08350014
-                 MOVE W4390-OFIAPE   (W-I)       TO CEN0101O            08351014
-                 MOVE '00'                       TO DGT0101O            08352014
-                 MOVE W4390-CODISER  (W-I)       TO PRD0101O            08353014
-                 MOVE W4390-NUMECTA  (W-I) (8:1) TO DG20101O            08354014
-                 MOVE 101                        TO W-I                 08355014
-                 MOVE 'SI'                       TO SW-ENTRO            08356014
-              END-IF                                                    08357014
-           END-PERFORM.                                                 08358014
-                                                                        08359014
-           IF NOT ENTRO                                                 08360014
-              MOVE -1 TO CTA0101L                                       08361014
-              MOVE 'VLE1398'  TO CAA-COD-ERROR                          08362014
-              PERFORM 3-FINAL                                           08363014
-           END-IF.                                                      08364014
-      *                                                                 08365014
-       NUM-CUENTA-FIN. EXIT.                                            08366014
-      *                                                                 08367014
-      *                                                                 08368014
-      *200702146-INI                                                    08369014
-       069-TRATAR-JETFORM.                                              08370014
-      *200804248-INI                                                    08371014
-           MOVE '-RVL1FM '             TO W-TS.                         08372014
-           EXEC CICS                                                    08373014
-                DELETEQ TS QUEUE(W-TS) NOHANDLE                         08374014
-           END-EXEC.                                                    08375014
-      *200804248-INI                                                    08376014
-      *                                                                *08377014
-           MOVE SPACES            TO VL291-L01-LIBRE.                   08378014
-           MOVE SPACES            TO VL291-L02-LIBRE.                   08379014
-                                                                        08380014
-           PERFORM 000069-IMPRIMIR-CONTRATO                             08381014
-              THRU 000069-IMPRIMIR-CONTRATO-FIN.                        08382014
-                                                                        08383014
-           MOVE 'J'                         TO CAA-IND-PANDOC  (1).     08384014
-           MOVE '+DC1'                      TO CAA-DESTINO     (1).     08385014
-           MOVE '1'                         TO CAA-NUM-DOCUM   (1).     08386014
-           MOVE '00'                        TO CAA-PRILIN-DOCUM(1).     08387014
-       069-TRATAR-JETFORM-FIN.                                          08388014
-           EXIT.                                                        08389014
-      *200702146-FIN                                                    08390014
-      *                                                                 08391014
-       999-TRATAR-JETFORM.                                              08392014
-      *                                                                 08393014
-           MOVE CAA-FECHA-OPER    TO W-FECHA-AMD-N                      08394014
-           MOVE W-AA-AMD          TO W-AA-DMA-G                         08395014
-           MOVE W-MM-AMD          TO W-MM-DMA-G                         08396014
-           MOVE W-DD-AMD          TO W-DD-DMA-G                         08397014
-           MOVE W-FECHA-DMA-G     TO WS-VL01-L01-FECHA                  08398014
-      *                                                                 08399014
-           MOVE END0101O          TO WS-VL01-L02-BANCO                  08400014
-           MOVE CEN0101O          TO WS-VL01-L02-OFICI                  08401014
-           MOVE PRD0101O          TO WS-VL01-L02-CUENTA (01:02)         08402014
-           MOVE CTA0101O          TO WS-VL01-L02-CUENTA (03:07)         08403014
-           MOVE DG20101O          TO WS-VL01-L02-CUENTA (10:01)         08404014
-           MOVE DGT0101O          TO WS-VL01-L02-DGC                    08405014
-                                                                        08406014
-           INITIALIZE                TCWC2010.                          08407014
-           MOVE END0101O          TO RUTI-ENTIDAD.                      08408014
-           MOVE END0101O          TO RUTI-CAMPO (01:04)                 08409014
-           MOVE CEN0101O          TO RUTI-CAMPO (05:04)                 08410014
-           MOVE 0                 TO RUTI-CAMPO (09:01)                 08411014
-           MOVE +9                TO RUTI-LONG.                         08412014
-           CALL 'TC8C2030'           USING TCWC2010.                    08413014
-           IF RUTI-CODERR NOT EQUAL SPACES AND 'QRE0006'                08414014
-              MOVE '0'            TO WS-VL01-L02-DGC (01:01)            08415014
-           ELSE                                                         08416014
-              MOVE RUTI-DIG       TO WS-VL01-L02-DGC (01:01)            08417014
-           END-IF                                                       08418014
-                                                                        08419014
-           INITIALIZE                TCWC2010.                          08420014
-           MOVE END0101O          TO RUTI-ENTIDAD.                      08421014
-           MOVE PRD0101O          TO RUTI-CAMPO (01:02)                 08422014
-           MOVE CTA0101O          TO RUTI-CAMPO (03:07)                 08423014
-           MOVE DG20101O          TO RUTI-CAMPO (10:01)                 08424014
-           MOVE 0                 TO RUTI-CAMPO (11:01)                 08425014
-           MOVE +11               TO RUTI-LONG.                         08426014
-           CALL 'TC8C2030'           USING TCWC2010.                    08427014
-           IF RUTI-CODERR NOT EQUAL SPACES AND 'QRE0006'                08428014
-              MOVE '0'            TO WS-VL01-L02-DGC (02:01)            08429014
-           ELSE                                                         08430014
-              MOVE RUTI-DIG       TO WS-VL01-L02-DGC (02:01)            08431014
-           END-IF                                                       08432014
-      *                                                                 08433014
-      *                                                                 08434014
-           PERFORM FORMATEO-FECHA                                       08435014
-              THRU FORMATEO-FECHA-FIN.                                  08436014
-      *                                                                 08437014
-           IF W520-SUJGRUP = 'F'                                        08438014
-              MOVE 'NATURAL'      TO WS-VL01-L04-TIPPER                 08439014
-           ELSE                                                         08440014
-              MOVE 'JURIDICA'     TO WS-VL01-L04-TIPPER                 08441014
-           END-IF                                                       08442014
-                                                                        08443014
-           PERFORM ACCEDER-VLDTADT                                      08444014
-              THRU ACCEDER-VLDTADT-FIN                                  08445014
-                                                                        08446014
-           IF W-COUNT > 0                                               08447014
-              MOVE 'MANCOMUNADO'  TO WS-VL01-L04-TIPCTA                 08448014
-           ELSE                                                         08449014
-              MOVE 'INDIVIDUAL '  TO WS-VL01-L04-TIPCTA                 08450014
-           END-IF                                                       08451014
-                                                                        08452014
-                                                                        08453014
-           INITIALIZE                TCWC1200                           08454014
-           MOVE VARC-MONEDA       TO W120-CDDIVISS                      08455014
-           PERFORM OBTENER-MONEDA                                       08456014
-              THRU OBTENER-MONEDA-FIN                                   08457014
-           MOVE W120-NBDIVIC (01) TO WS-VL01-L04-MONEDA                 08458014
-      *                                                                 08459014
-           MOVE W520-CODIDENT     TO WS-VL01-L05-TIPDOC                 08460014
-           MOVE W520-CLAIDENT     TO WS-VL01-L05-NRODOC                 08461014
-                                                                        08462014
-           MOVE  'DIRECCION : '   TO WS-VL01-L06-TXTDIRE                08463014
-           MOVE  W-DOMICILI1      TO WS-VL01-L06-DIRECCI                08464014
-      *                                                                 08465014
-           PERFORM DIREC-CORRES                                         08466014
-              THRU DIREC-CORRES-F                                       08467014
-      *                                                                 08468014
-           PERFORM VER-REPRESEN                                         08469014
-              THRU VER-REPRESEN-F                                       08470014
-      *                                                                 08471014
-           PERFORM VER-TITULAR2                                         08472014
-              THRU VER-TITULAR2-F                                       08473014
-      *                                                                 08474014
-      * CUENTA CARGO                                                    08475014
-           MOVE VARC-FILLER(01:20)   TO W-CCC-CAR-JET                   08476014
-           MOVE W-SUC-CAR-JET        TO WS-VL01-L32-OFI01               08477014
-           MOVE W-CUENTA-JET         TO WS-VL01-L32-CTA01               08478014
-           MOVE W-DIG-CAR-JET        TO WS-VL01-L32-DGC01               08479014
-                                                                        08480014
-           INITIALIZE                   W-BGECMDC                       08481014
-           MOVE W-ENT-CAR-JET        TO MDC-ENTIDAD                     08482014
-           MOVE W-SUC-CAR-JET        TO MDC-CENTRO-ALTA                 08483014
-           MOVE W-CUENTA-JET         TO MDC-CUENTA                      08484014
+           IF SQLCODE NOT = 0                                           07901014
+              MOVE 'INSERT2'     TO  ABC-REFERENCIA                     07902014
+              MOVE 'VLDTMES'     TO  ABC-OBJETO-ERROR                   07903014
+              PERFORM 999-ABEND-DB2                                     07904014
+           END-IF.                                                      07905014
+      *                                                                 07906014
+      *A2011-RUTLOG-I                                                   07907014
+           INITIALIZE W-VLWCLOG0                                        07908014
+                      LOGVLDTMES                                        07909014
+           MOVE 'VLDTMES'             TO  VL7LOG-TABLA                  07910014
+           MOVE 'INSERT'              TO  VL7LOG-OPERACION              07911014
+           MOVE LENGTH OF DCLVLDTMES  TO  VL7LOG-REGISTRO-LEN           07912014
+           MOVE DCLVLDTMES            TO  LOGVLDTMES                    07913014
+           MOVE LOGVLDTMES            TO  VL7LOG-REGISTRO-TEXT          07914014
+           PERFORM LLAMAR-VL7CRLOG                                      07915014
+              THRU LLAMAR-VL7CRLOG-FIN.                                 07916014
+      *A2011-RUTLOG-F                                                   07917014
+                                                                        07918014
+       INSERTAR-VCTASMES2-FIN. EXIT.                                    07919014
+      *                                                                 07920014
+      *                                                                 07921014
+       BUSCAR-ENTIDAD.                                                  07922014
+      *                                                                 07923014
+              EXEC SQL                                                  07924014
+JPC@1 *            SELECT  *                                            07925014
+                   SELECT VXMI_CODBE                                    07926014
+                        , VXMI_CODCLI                                   07927014
+                        , VXMI_DENOM                                    07928014
+                        , VXMI_NIF                                      07929014
+                        , VXMI_DOMIC                                    07930014
+                        , VXMI_LOCAL                                    07931014
+                        , VXMI_CODPOS                                   07932014
+                        , VXMI_CNAE                                     07933014
+                        , VXMI_SUCVAL                                   07934014
+                        , VXMI_NUMFAC                                   07935014
+                        , VXMI_VALENT                                   07936014
+                        , VXMI_CTAVAL                                   07937014
+                        , VXMI_VALCER                                   07938014
+                        , VXMI_MULPLA                                   07939014
+                        , VXMI_RETEN                                    07940014
+                        , VXMI_IVA                                      07941014
+                        , VXMI_INCLUS                                   07942014
+                        , VXMI_EXCLUS                                   07943014
+                        , VXMI_PROVIS                                   07944014
+                        , VXMI_FLISOP                                   07945014
+                        , VXMI_LISENT                                   07946014
+                        , VXMI_LISPAG                                   07947014
+                        , VXMI_INCORP                                   07948014
+                        , VXMI_CONTRT                                   07949014
+                        , VXMI_CONTRT6                                  07950014
+                        , VXMI_REF9                                     07951014
+                        , VXMI_DELEGHAC                                 07952014
+                        , VXMI_ADMINHAC                                 07953014
+                        , VXMI_PRETELHAC                                07954014
+                        , VXMI_TELEFHAC                                 07955014
+                        , VXMI_APNOMHAC                                 07956014
+                        , VXMI_LUNES                                    07957014
+                        , VXMI_VIERNES                                  07958014
+                        , VXMI_YAPRESEN                                 07959014
+                        , VXMI_IMPRE1                                   07960014
+                        , VXMI_IMPRE2                                   07961014
+                        , VXMI_FILLER                                   07962014
+                        , VXMI_LISCTIMP                                 07963014
+                        , VXMI_CONTCTA                                  07964014
+                        , VXMI_PASS1                                    07965014
+                        , VXMI_PASS2                                    07966014
+                        , VXMI_LISCTA                                   07967014
+                        , VXMI_LISAGTES                                 07968014
+                        , VXMI_LISREDUC                                 07969014
+                        , VXMI_LISFESTI                                 07970014
+                        , VXMI_LISMONED                                 07971014
+                        , VXMI_LISCONTA                                 07972014
+                        , VXMI_LISENT_1                                 07973014
+                        , VXMI_LISCTA_SUC                               07974014
+                        , VXMI_LISVALOR                                 07975014
+                        , VXMI_CONT_REV                                 07976014
+                        , VXMI_VALORACION                               07977014
+                        , VXMI_LIS_EXTRJ                                07978014
+                        , VXMI_FILLER1                                  07979014
+                        , VXMI_APCTAOFI                                 07980014
+                        , VXMI_TIPCUST                                  07981014
+                        , VXMI_MANFIS                                   07982014
+                        , VXMI_OPECUST                                  07983014
+                        , VXMI_OPEBOLSA                                 07984014
+                        , VXMI_AVISOS                                   07985014
+                        , VXMI_CONPANT                                  07986014
+                        , VXMI_COMCUST                                  07987014
+                        , VXMI_IMPALT                                   07988014
+                        , VXMI_CTACARGO                                 07989014
+                        , VXMI_CTAABONO                                 07990014
+                        , VXMI_CONTEN                                   07991014
+                        , VXMI_CONTEV                                   07992014
+                        , VXMI_CONTSN                                   07993014
+                        , VXMI_CONTSV                                   07994014
+                        , VXMI_LIS_RESTOS                               07995014
+                        , VXMI_DIAS_LIMIT                               07996014
+                        , VXMI_LIS_C_EXEN                               07997014
+                        , VXMI_LIS_GJUD_BLO                             07998014
+                        , VXMI_FEALTREG                                 07999014
+                        , VXMI_FEULMOD                                  08000014
+                        , VXMI_HORULMOD                                 08001014
+                        , VXMI_NUMTER                                   08002014
+                        , VXMI_USUARIO                                  08003014
+                        , VXMI_FILLER2                                  08004014
+JPC@1 *            INTO :DCLVLDTXMI                                     08005014
+                   INTO  :VXMI-CODBE                                    08006014
+                      ,  :VXMI-CODCLI                                   08007014
+                      ,  :VXMI-DENOM                                    08008014
+                      ,  :VXMI-NIF                                      08009014
+                      ,  :VXMI-DOMIC                                    08010014
+                      ,  :VXMI-LOCAL                                    08011014
+                      ,  :VXMI-CODPOS                                   08012014
+                      ,  :VXMI-CNAE                                     08013014
+                      ,  :VXMI-SUCVAL                                   08014014
+                      ,  :VXMI-NUMFAC                                   08015014
+                      ,  :VXMI-VALENT                                   08016014
+                      ,  :VXMI-CTAVAL                                   08017014
+                      ,  :VXMI-VALCER                                   08018014
+                      ,  :VXMI-MULPLA                                   08019014
+                      ,  :VXMI-RETEN                                    08020014
+                      ,  :VXMI-IVA                                      08021014
+                      ,  :VXMI-INCLUS                                   08022014
+                      ,  :VXMI-EXCLUS                                   08023014
+                      ,  :VXMI-PROVIS                                   08024014
+                      ,  :VXMI-FLISOP                                   08025014
+                      ,  :VXMI-LISENT                                   08026014
+                      ,  :VXMI-LISPAG                                   08027014
+                      ,  :VXMI-INCORP                                   08028014
+                      ,  :VXMI-CONTRT                                   08029014
+                      ,  :VXMI-CONTRT6                                  08030014
+                      ,  :VXMI-REF9                                     08031014
+                      ,  :VXMI-DELEGHAC                                 08032014
+                      ,  :VXMI-ADMINHAC                                 08033014
+                      ,  :VXMI-PRETELHAC                                08034014
+                      ,  :VXMI-TELEFHAC                                 08035014
+                      ,  :VXMI-APNOMHAC                                 08036014
+                      ,  :VXMI-LUNES                                    08037014
+                      ,  :VXMI-VIERNES                                  08038014
+                      ,  :VXMI-YAPRESEN                                 08039014
+                      ,  :VXMI-IMPRE1                                   08040014
+                      ,  :VXMI-IMPRE2                                   08041014
+                      ,  :VXMI-FILLER                                   08042014
+                      ,  :VXMI-LISCTIMP                                 08043014
+                      ,  :VXMI-CONTCTA                                  08044014
+                      ,  :VXMI-PASS1                                    08045014
+                      ,  :VXMI-PASS2                                    08046014
+                      ,  :VXMI-LISCTA                                   08047014
+                      ,  :VXMI-LISAGTES                                 08048014
+                      ,  :VXMI-LISREDUC                                 08049014
+                      ,  :VXMI-LISFESTI                                 08050014
+                      ,  :VXMI-LISMONED                                 08051014
+                      ,  :VXMI-LISCONTA                                 08052014
+                      ,  :VXMI-LISENT-1                                 08053014
+                      ,  :VXMI-LISCTA-SUC                               08054014
+                      ,  :VXMI-LISVALOR                                 08055014
+                      ,  :VXMI-CONT-REV                                 08056014
+                      ,  :VXMI-VALORACION                               08057014
+                      ,  :VXMI-LIS-EXTRJ                                08058014
+                      ,  :VXMI-FILLER1                                  08059014
+                      ,  :VXMI-APCTAOFI                                 08060014
+                      ,  :VXMI-TIPCUST                                  08061014
+                      ,  :VXMI-MANFIS                                   08062014
+                      ,  :VXMI-OPECUST                                  08063014
+                      ,  :VXMI-OPEBOLSA                                 08064014
+                      ,  :VXMI-AVISOS                                   08065014
+                      ,  :VXMI-CONPANT                                  08066014
+                      ,  :VXMI-COMCUST                                  08067014
+                      ,  :VXMI-IMPALT                                   08068014
+                      ,  :VXMI-CTACARGO                                 08069014
+                      ,  :VXMI-CTAABONO                                 08070014
+                      ,  :VXMI-CONTEN                                   08071014
+                      ,  :VXMI-CONTEV                                   08072014
+                      ,  :VXMI-CONTSN                                   08073014
+                      ,  :VXMI-CONTSV                                   08074014
+                      ,  :VXMI-LIS-RESTOS                               08075014
+                      ,  :VXMI-DIAS-LIMIT                               08076014
+                      ,  :VXMI-LIS-C-EXEN                               08077014
+                      ,  :VXMI-LIS-GJUD-BLO                             08078014
+                      ,  :VXMI-FEALTREG                                 08079014
+                      ,  :VXMI-FEULMOD                                  08080014
+                      ,  :VXMI-HORULMOD                                 08081014
+                      ,  :VXMI-NUMTER                                   08082014
+                      ,  :VXMI-USUARIO                                  08083014
+                      ,  :VXMI-FILLER2                                  08084014
+                  FROM  VLDTXMI                                         08085014
+                 WHERE  VXMI_CODBE  = :VXMI-CODBE                       08086014
+           END-EXEC                                                     08087014
+      *                                                                 08088014
+           MOVE SQLCODE TO SQLCODE-AUX                                  08089014
+      *                                                                 08090014
+           EVALUATE TRUE                                                08091014
+              WHEN DB2-OK                                               08092014
+      *A2011-RUTLOG-I                                                   08093014
+                INITIALIZE W-VLWCLOG0                                   08094014
+                           LOGVLDTXMI                                   08095014
+                MOVE 'VLDTXMI'             TO  VL7LOG-TABLA             08096014
+                MOVE 'SELECT'              TO  VL7LOG-OPERACION         08097014
+                MOVE LENGTH OF DCLVLDTXMI  TO  VL7LOG-REGISTRO-LEN      08098014
+                MOVE DCLVLDTXMI            TO  LOGVLDTXMI               08099014
+                MOVE LOGVLDTXMI            TO  VL7LOG-REGISTRO-TEXT     08100014
+                PERFORM LLAMAR-VL7CRLOG                                 08101014
+                   THRU LLAMAR-VL7CRLOG-FIN                             08102014
+      *A2011-RUTLOG-F                                                   08103014
+      *                                                                 08104014
+              WHEN  DB2-NOTFND                                          08105014
+                    MOVE  'VLE1523'   TO  CAA-COD-ERROR                 08106014
+                    MOVE  -1          TO  ENT0101L                      08107014
+                    PERFORM  3-FINAL                                    08108014
+      *                                                                 08109014
+              WHEN OTHER                                                08110014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                08111014
+                   MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR              08112014
+                   PERFORM 999-ABEND-DB2                                08113014
+      *                                                                 08114014
+           END-EVALUATE.                                                08115014
+      *                                                                 08116014
+      *                                                                 08117014
+       BUSCAR-ENTIDAD-FIN. EXIT.                                        08118014
+      *                                                                 08119014
+       LEER-VLDTARC-MOD.                                                08120014
+      *                                                                 08121014
+           EXEC SQL                                                     08122014
+JPC@1 *         SELECT  *                                               08123014
+                SELECT  VARC_CUENTA                                     08124014
+                     ,  VARC_CENTAD                                     08125014
+                     ,  VARC_NUMCLI                                     08126014
+                     ,  VARC_CLMAST                                     08127014
+                     ,  VARC_MONEDA                                     08128014
+                     ,  VARC_SUCURS                                     08129014
+                     ,  VARC_CTACAR                                     08130014
+                     ,  VARC_CTAABO                                     08131014
+                     ,  VARC_TEXTO                                      08132014
+                     ,  VARC_PRESEN                                     08133014
+                     ,  VARC_GRUPO                                      08134014
+                     ,  VARC_RUT                                        08135014
+                     ,  VARC_CNAE                                       08136014
+                     ,  VARC_SITUAC                                     08137014
+                     ,  VARC_EXEN1                                      08138014
+                     ,  VARC_EXEN2                                      08139014
+                     ,  VARC_EXEN3                                      08140014
+                     ,  VARC_EXEN4                                      08141014
+                     ,  VARC_EXEN5                                      08142014
+                     ,  VARC_EXEN6                                      08143014
+                     ,  VARC_EXEN7                                      08144014
+                     ,  VARC_EXEN8                                      08145014
+                     ,  VARC_EXEN9                                      08146014
+                     ,  VARC_EXEN10                                     08147014
+                     ,  VARC_ANALIS                                     08148014
+                     ,  VARC_CLACARGO                                   08149014
+                     ,  VARC_CLABONO                                    08150014
+                     ,  VARC_NUMDOM                                     08151014
+                     ,  VARC_CODSUS                                     08152014
+                     ,  VARC_FE_ULT_EXT                                 08153014
+                     ,  VARC_PAIS                                       08154014
+                     ,  VARC_FE_CARTERA                                 08155014
+                     ,  VARC_CLTELEX                                    08156014
+                     ,  VARC_FE_ALTA                                    08157014
+                     ,  VARC_VALORACION                                 08158014
+                     ,  VARC_VALEXTRJ                                   08159014
+                     ,  VARC_INVERSOR                                   08160014
+                     ,  VARC_DIRECTA                                    08161014
+                     ,  VARC_MAX_CVE_1                                  08162014
+                     ,  VARC_MAX_DCU_5                                  08163014
+                     ,  VARC_MAX_SUS_6                                  08164014
+                     ,  VARC_MAX_DIV_7                                  08165014
+                     ,  VARC_MAX_AMO_8                                  08166014
+                     ,  VARC_MAX_PAJ_9                                  08167014
+                     ,  VARC_FECHA_102                                  08168014
+                     ,  VARC_TARIFACUS                                  08169014
+                     ,  VARC_SWIFT_TELEX                                08170014
+                     ,  VARC_TELEX_2                                    08171014
+                     ,  VARC_GRUPO_CTAS                                 08172014
+                     ,  VARC_OPER_TIT                                   08173014
+                     ,  VARC_FEALTREG                                   08174014
+                     ,  VARC_FEULMOD                                    08175014
+                     ,  VARC_HORULMOD                                   08176014
+                     ,  VARC_NUMTER                                     08177014
+                     ,  VARC_USUARIO                                    08178014
+                     ,  VARC_FILLER                                     08179014
+                     ,  VARC_CTAVAL20                                   08180014
+      *@ZAL-INI                                                         08181014
+      *              ,  VARC_NUMMAN                                     08182014
+                     ,  VARC_GRUPO_CTAS                                 08183014
+      *@ZAL-INI                                                         08184014
+                     ,  VARC_INDIMP                                     08185014
+                     ,  VARC_INDSAB                                     08186014
+JPC@1 *           INTO :DCLVLDTARC                                      08187014
+                  INTO :VARC-CUENTA                                     08188014
+                     , :VARC-CENTAD                                     08189014
+                     , :VARC-NUMCLI                                     08190014
+                     , :VARC-CLMAST                                     08191014
+                     , :VARC-MONEDA                                     08192014
+                     , :VARC-SUCURS                                     08193014
+                     , :VARC-CTACAR                                     08194014
+                     , :VARC-CTAABO                                     08195014
+                     , :VARC-TEXTO                                      08196014
+                     , :VARC-PRESEN                                     08197014
+                     , :VARC-GRUPO                                      08198014
+                     , :VARC-RUT                                        08199014
+                     , :VARC-CNAE                                       08200014
+                     , :VARC-SITUAC                                     08201014
+                     , :VARC-EXEN1                                      08202014
+                     , :VARC-EXEN2                                      08203014
+                     , :VARC-EXEN3                                      08204014
+                     , :VARC-EXEN4                                      08205014
+                     , :VARC-EXEN5                                      08206014
+                     , :VARC-EXEN6                                      08207014
+                     , :VARC-EXEN7                                      08208014
+                     , :VARC-EXEN8                                      08209014
+                     , :VARC-EXEN9                                      08210014
+                     , :VARC-EXEN10                                     08211014
+                     , :VARC-ANALIS                                     08212014
+                     , :VARC-CLACARGO                                   08213014
+                     , :VARC-CLABONO                                    08214014
+                     , :VARC-NUMDOM                                     08215014
+                     , :VARC-CODSUS                                     08216014
+                     , :VARC-FE-ULT-EXT                                 08217014
+                     , :VARC-PAIS                                       08218014
+                     , :VARC-FE-CARTERA                                 08219014
+                     , :VARC-CLTELEX                                    08220014
+                     , :VARC-FE-ALTA                                    08221014
+                     , :VARC-VALORACION                                 08222014
+                     , :VARC-VALEXTRJ                                   08223014
+                     , :VARC-INVERSOR                                   08224014
+                     , :VARC-DIRECTA                                    08225014
+                     , :VARC-MAX-CVE-1                                  08226014
+                     , :VARC-MAX-DCU-5                                  08227014
+                     , :VARC-MAX-SUS-6                                  08228014
+                     , :VARC-MAX-DIV-7                                  08229014
+                     , :VARC-MAX-AMO-8                                  08230014
+                     , :VARC-MAX-PAJ-9                                  08231014
+                     , :VARC-FECHA-102                                  08232014
+                     , :VARC-TARIFACUS                                  08233014
+                     , :VARC-SWIFT-TELEX                                08234014
+                     , :VARC-TELEX-2                                    08235014
+                     , :VARC-GRUPO-CTAS                                 08236014
+                     , :VARC-OPER-TIT                                   08237014
+                     , :VARC-FEALTREG                                   08238014
+                     , :VARC-FEULMOD                                    08239014
+                     , :VARC-HORULMOD                                   08240014
+                     , :VARC-NUMTER                                     08241014
+                     , :VARC-USUARIO                                    08242014
+                     , :VARC-FILLER                                     08243014
+                     , :VARC-CTAVAL20                                   08244014
+      *@ZAL-INI                                                         08245014
+      *              , :VARC-NUMMAN                                     08246014
+                     , :VARC-GRUPO-CTAS                                 08247014
+      *@ZAL-FIN                                                         08248014
+                     , :VARC-INDIMP                                     08249014
+                     , :VARC-INDSAB                                     08250014
+                  FROM  VLDTARC                                         08251014
+                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     08252014
+           END-EXEC                                                     08253014
+      *                                                                 08254014
+           MOVE SQLCODE TO SQLCODE-AUX                                  08255014
+      *                                                                 08256014
+           EVALUATE TRUE                                                08257014
+              WHEN DB2-OK                                               08258014
+                   IF VARC-SITUAC = 'X'                                 08259014
+                      MOVE 'VLE1945'  TO CAA-COD-ERROR                  08260014
+                      MOVE -1         TO CTA0101L                       08261014
+                      PERFORM 3-FINAL                                   08262014
+                   END-IF                                               08263014
+                   IF VARC-SITUAC = 'B'                                 08264014
+      *200306088-FIN                                                    08265014
+      *               MOVE 'VLA0055'   TO  CAA-COD-AVISO2               08266014
+                      MOVE 'VLA0086'   TO  CAA-COD-AVISO2               08267014
+      *200306088-FIN                                                    08268014
+                   END-IF                                               08269014
+                   IF VARC-SITUAC = 'U'                                 08270014
+                      MOVE 'VLA0076'   TO  CAA-COD-AVISO2               08271014
+                   END-IF                                               08272014
+      *                                                                 08273014
+              WHEN  DB2-NOTFND                                          08274014
+                    MOVE  'VLE0142'   TO  CAA-COD-ERROR                 08275014
+                    MOVE  -1          TO  CTA0101L                      08276014
+                    PERFORM  3-FINAL                                    08277014
+      *                                                                 08278014
+              WHEN OTHER                                                08279014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                08280014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              08281014
+                   PERFORM 999-ABEND-DB2                                08282014
+      *                                                                 08283014
+           END-EVALUATE.                                                08284014
+      *A2011-RUTLOG-I                                                   08285014
+           INITIALIZE W-VLWCLOG0                                        08286014
+                      LOGVLDTARC                                        08287014
+           MOVE 'VLDTARC'             TO  VL7LOG-TABLA                  08288014
+           MOVE 'SELECT'              TO  VL7LOG-OPERACION              08289014
+           MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN           08290014
+           MOVE DCLVLDTARC            TO  LOGVLDTARC                    08291014
+           MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT          08292014
+           PERFORM LLAMAR-VL7CRLOG                                      08293014
+              THRU LLAMAR-VL7CRLOG-FIN.                                 08294014
+      *A2011-RUTLOG-F                                                   08295014
+                                                                        08296014
+      *                                                                 08297014
+       LEER-VLDTARC-MOD-FIN.  EXIT.                                     08298014
+      *                                                                 08299014
+       999-ABEND-CICS.                                                  08300014
+      *                                                                 08301014
+           MOVE 'S'        TO  ABC-ABEND.                               08302014
+           MOVE 'VL2C1010' TO  ABC-PROGRAMA.                            08303014
+           MOVE EIBFN      TO  ABC-EIBFN.                               08304014
+           MOVE EIBRSRCE   TO  ABC-EIBRSRCE.                            08305014
+           MOVE EIBRCODE   TO  ABC-EIBRCODE.                            08306014
+           MOVE EIBRESP    TO  ABC-EIBRESP1.                            08307014
+           MOVE EIBRESP2   TO  ABC-EIBRESP2.                            08308014
+           EXEC CICS                                                    08309014
+                LINK PROGRAM  (QG1CABC)                                 08310014
+                     COMMAREA ( QGECABC )                               08311014
+           END-EXEC.                                                    08312014
+      *                                                                 08313014
+       999-ABEND-DB2.                                                   08314014
+      *                                                                 08315014
+           MOVE 'N'        TO  ABC-ABEND.                               08316014
+           MOVE 'VL2C1010' TO  ABC-PROGRAMA.                            08317014
+           MOVE SQLCODE    TO  ABC-SQLCODE   W-SQLCODE-NUM              08318014
+           MOVE SQLERRM    TO  ABC-SQLERRM.                             08319014
+      *                                                                 08319020
+LRH@21*-----------------------------------------------------------------08319030
+LRH@21* SI EL ERROR ES POR DEADLOCK (SQLCODE -911) O POR TIMEOUT DE    -08319040
+LRH@21* BLOQUEO (SQLCODE -913), SE REINTENTA LA TRANSACCION COMPLETA   -08319050
+LRH@21* DESDE 2-PROCESO EN VEZ DE ABENDAR DE INMEDIATO, HASTA          -08319060
+LRH@21* AGOTAR W-MAX-REINTENTOS-DB2 INTENTOS.                          -08319070
+LRH@21*-----------------------------------------------------------------08319080
+LRH@21 IF (SQLCODE = -911 OR SQLCODE = -913)                            08319090
+LRH@21    AND W-REINTENTOS-DB2 < W-MAX-REINTENTOS-DB2                   08319100
+LRH@21    ADD 1                 TO W-REINTENTOS-DB2                     08319110
+LRH@21    MOVE 'S'              TO SW-REINTENTO-DB2                     08319120
+LRH@21    EXEC CICS SYNCPOINT ROLLBACK END-EXEC                         08319130
+LRH@21    EXEC CICS DELAY INTERVAL(000100) END-EXEC                     08319140
+LRH@21 ELSE                                                             08319150
+           MOVE 'VLE1000'        TO CAA-COD-ERROR                       08320014
+           MOVE ABC-OBJETO-ERROR TO CAA-VAR1-ERROR                      08321014
+           MOVE W-SQLCODE-NUM    TO W-SQLCODE-EDIT                      08322014
+           MOVE W-SQLCODE-EDIT   TO CAA-VAR2-ERROR                      08323014
+                                                                        08324014
+           EXEC CICS                                                    08325014
+                LINK PROGRAM  (QG1CABC)                                 08326014
+                     COMMAREA  (QGECABC)                                08327014
+           END-EXEC                                                     08328014
+                                                                        08329014
+           PERFORM 3-FINAL                                              08330014
+LRH@21 END-IF.                                                          08330050
+      *                                                                 08330060
+LRH@21*-----------------------------------------------------------------08330070
+LRH@21* SI SE MARCO EL REINTENTO, NO SE DEVUELVE EL CONTROL AL PARRAFO -08330080
+LRH@21* QUE ABRIO/LEYO EL CURSOR O EJECUTO LA SENTENCIA QUE FALLO,     -08330090
+LRH@21* PUES ESE PARRAFO ASUME QUE NUNCA REGRESA DE 999-ABEND-DB2 Y    -08330100
+LRH@21* SEGUIRIA PROCESANDO CON VARIABLES/CURSORES INVALIDOS. SE CORTA -08330110
+LRH@21* DIRECTO AL LIMITE DE 2-PROCESO PARA QUE EL REINTENTO LO HAGA   -08330120
+LRH@21* LA PERFORM DEL MAINLINE.                                       -08330130
+LRH@21*-----------------------------------------------------------------08330140
+LRH@21 IF REINTENTAR-DB2                                                08330150
+LRH@21    GO TO 2-PROCESO-FIN                                           08330160
+LRH@21 END-IF.                                                          08330170
+      *                                                                 08331014
+      *                                                                 08332014
+      *************************NUM-CUENTA***********************        08333014
+      *                                                                 08334014
+       NUM-CUENTA.                                                      08335014
+      *                                                                 08336014
+           INITIALIZE W-PEWC4390                                        08337014
+                                                                        08338014
+           MOVE TIT0101I                    TO  W4390-NUMCLIEN          08339014
+                                                                        08340014
+           EXEC CICS                                                    08341014
+                LINK PROGRAM (PE2C5390)                                 08342014
+                COMMAREA   (W-PEWC4390)                                 08343014
+           END-EXEC.                                                    08344014
+                                                                        08345014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             08346014
+              MOVE 'ERROR EN PE2C5390'      TO  ABC-REFERENCIA          08347014
+              MOVE 'PE2C5390'               TO  ABC-OBJETO-ERROR        08348014
+              PERFORM 999-ABEND-CICS                                    08349014
+           END-IF.                                                      08350014
+                                                                        08351014
+           EVALUATE W4390-PCRETOR                                       08352014
+               WHEN '00'                                                08353014
+               WHEN '20'                                                08354014
+               WHEN '30'                                                08355014
+               WHEN '40'                                                08356014
+                    CONTINUE                                            08357014
+               WHEN OTHER                                               08358014
+                    MOVE 'VLE1398'          TO CAA-COD-ERROR            08359014
+                    MOVE 'PE2C5390'         TO CAA-VAR1-ERROR           08360014
+                    PERFORM 3-FINAL                                     08361014
+           END-EVALUATE.                                                08362014
+                                                                        08363014
+                                                                        08364014
+           PERFORM VARYING  W-I   FROM 1 BY 1                           08365014
+                     UNTIL (W-I > W4390-NOCCURS) OR                     08366014
+                           (W-I > 100)                                  08367014
+              IF W4390-NOCCURS = '101'  AND                             08368014
+                 W4390-NUMECTA (W-I) (2:7) = W-CUENTA                   08369014
+                 MOVE W4390-PECENTID (W-I)       TO END0101O            08370014
+                 MOVE W4390-OFIAPE   (W-I)       TO CEN0101O            08371014
+                 MOVE '00'                       TO DGT0101O            08372014
+                 MOVE W4390-CODISER  (W-I)       TO PRD0101O            08373014
+                 MOVE W4390-NUMECTA  (W-I) (8:1) TO DG20101O            08374014
+                 MOVE 101                        TO W-I                 08375014
+                 MOVE 'SI'                       TO SW-ENTRO            08376014
+              END-IF                                                    08377014
+           END-PERFORM.                                                 08378014
+                                                                        08379014
+           IF NOT ENTRO                                                 08380014
+              MOVE -1 TO CTA0101L                                       08381014
+              MOVE 'VLE1398'  TO CAA-COD-ERROR                          08382014
+              PERFORM 3-FINAL                                           08383014
+           END-IF.                                                      08384014
+      *                                                                 08385014
+       NUM-CUENTA-FIN. EXIT.                                            08386014
+      *                                                                 08387014
+      *                                                                 08388014
+      *200702146-INI                                                    08389014
+       069-TRATAR-JETFORM.                                              08390014
+      *200804248-INI                                                    08391014
+           MOVE '-RVL1FM '             TO W-TS.                         08392014
+           EXEC CICS                                                    08393014
+                DELETEQ TS QUEUE(W-TS) NOHANDLE                         08394014
+           END-EXEC.                                                    08395014
+      *200804248-INI                                                    08396014
+      *                                                                *08397014
+           MOVE SPACES            TO VL291-L01-LIBRE.                   08398014
+           MOVE SPACES            TO VL291-L02-LIBRE.                   08399014
+                                                                        08400014
+           PERFORM 000069-IMPRIMIR-CONTRATO                             08401014
+              THRU 000069-IMPRIMIR-CONTRATO-FIN.                        08402014
+                                                                        08403014
+           MOVE 'J'                         TO CAA-IND-PANDOC  (1).     08404014
+           MOVE '+DC1'                      TO CAA-DESTINO     (1).     08405014
+           MOVE '1'                         TO CAA-NUM-DOCUM   (1).     08406014
+           MOVE '00'                        TO CAA-PRILIN-DOCUM(1).     08407014
+      *RITM49021-INI                                                   *08407020
+      *  ESTE CAMINO (SAB/CUSTODIO) NO GENERA SEGUNDA COPIA DE          08407040
+      *  CONTRATO; SE LIMPIA CAA-NUM-DOCUM(2) Y EL RESTO DE LA FILA 2   08407060
+      *  PARA QUE NO QUEDE EN LA COMMAREA EL VALOR DE UNA TRANSACCION   08407080
+      *  PSEUDO-CONVERSACIONAL ANTERIOR (VER 999-TRATAR-JETFORM).       08407100
+LRH@18     MOVE SPACES                 TO CAA-IND-PANDOC  (2)           08407120
+LRH@18     MOVE SPACES                 TO CAA-DESTINO     (2)           08407140
+LRH@18     MOVE SPACES                 TO CAA-NUM-DOCUM   (2)           08407160
+LRH@18     MOVE SPACES                 TO CAA-PRILIN-DOCUM(2).          08407180
+      *RITM49021-FIN                                                   *08407200
+       069-TRATAR-JETFORM-FIN.                                          08408014
+           EXIT.                                                        08409014
+      *200702146-FIN                                                    08410014
+      *                                                                 08411014
+       999-TRATAR-JETFORM.                                              08412014
+      *                                                                 08413014
+           MOVE CAA-FECHA-OPER    TO W-FECHA-AMD-N                      08414014
+           MOVE W-AA-AMD          TO W-AA-DMA-G                         08415014
+           MOVE W-MM-AMD          TO W-MM-DMA-G                         08416014
+           MOVE W-DD-AMD          TO W-DD-DMA-G                         08417014
+           MOVE W-FECHA-DMA-G     TO WS-VL01-L01-FECHA                  08418014
+      *                                                                 08419014
+           MOVE END0101O          TO WS-VL01-L02-BANCO                  08420014
+           MOVE CEN0101O          TO WS-VL01-L02-OFICI                  08421014
+           MOVE PRD0101O          TO WS-VL01-L02-CUENTA (01:02)         08422014
+           MOVE CTA0101O          TO WS-VL01-L02-CUENTA (03:07)         08423014
+           MOVE DG20101O          TO WS-VL01-L02-CUENTA (10:01)         08424014
+           MOVE DGT0101O          TO WS-VL01-L02-DGC                    08425014
+                                                                        08426014
+           INITIALIZE                TCWC2010.                          08427014
+           MOVE END0101O          TO RUTI-ENTIDAD.                      08428014
+           MOVE END0101O          TO RUTI-CAMPO (01:04)                 08429014
+           MOVE CEN0101O          TO RUTI-CAMPO (05:04)                 08430014
+           MOVE 0                 TO RUTI-CAMPO (09:01)                 08431014
+           MOVE +9                TO RUTI-LONG.                         08432014
+           CALL 'TC8C2030'           USING TCWC2010.                    08433014
+           IF RUTI-CODERR NOT EQUAL SPACES AND 'QRE0006'                08434014
+              MOVE '0'            TO WS-VL01-L02-DGC (01:01)            08435014
+           ELSE                                                         08436014
+              MOVE RUTI-DIG       TO WS-VL01-L02-DGC (01:01)            08437014
+           END-IF                                                       08438014
+                                                                        08439014
+           INITIALIZE                TCWC2010.                          08440014
+           MOVE END0101O          TO RUTI-ENTIDAD.                      08441014
+           MOVE PRD0101O          TO RUTI-CAMPO (01:02)                 08442014
+           MOVE CTA0101O          TO RUTI-CAMPO (03:07)                 08443014
+           MOVE DG20101O          TO RUTI-CAMPO (10:01)                 08444014
+           MOVE 0                 TO RUTI-CAMPO (11:01)                 08445014
+           MOVE +11               TO RUTI-LONG.                         08446014
+           CALL 'TC8C2030'           USING TCWC2010.                    08447014
+           IF RUTI-CODERR NOT EQUAL SPACES AND 'QRE0006'                08448014
+              MOVE '0'            TO WS-VL01-L02-DGC (02:01)            08449014
+           ELSE                                                         08450014
+              MOVE RUTI-DIG       TO WS-VL01-L02-DGC (02:01)            08451014
+           END-IF                                                       08452014
+      *                                                                 08453014
+      *                                                                 08454014
+           PERFORM FORMATEO-FECHA                                       08455014
+              THRU FORMATEO-FECHA-FIN.                                  08456014
+      *                                                                 08457014
+           IF W520-SUJGRUP = 'F'                                        08458014
+              MOVE 'NATURAL'      TO WS-VL01-L04-TIPPER                 08459014
+           ELSE                                                         08460014
+              MOVE 'JURIDICA'     TO WS-VL01-L04-TIPPER                 08461014
+           END-IF                                                       08462014
+                                                                        08463014
+           PERFORM ACCEDER-VLDTADT                                      08464014
+              THRU ACCEDER-VLDTADT-FIN                                  08465014
+                                                                        08466014
+           IF W-COUNT > 0                                               08467014
+              MOVE 'MANCOMUNADO'  TO WS-VL01-L04-TIPCTA                 08468014
+           ELSE                                                         08469014
+              MOVE 'INDIVIDUAL '  TO WS-VL01-L04-TIPCTA                 08470014
+           END-IF                                                       08471014
+                                                                        08472014
+                                                                        08473014
+           INITIALIZE                TCWC1200                           08474014
+           MOVE VARC-MONEDA       TO W120-CDDIVISS                      08475014
+           PERFORM OBTENER-MONEDA                                       08476014
+              THRU OBTENER-MONEDA-FIN                                   08477014
+           MOVE W120-NBDIVIC (01) TO WS-VL01-L04-MONEDA                 08478014
+      *                                                                 08479014
+           MOVE W520-CODIDENT     TO WS-VL01-L05-TIPDOC                 08480014
+           MOVE W520-CLAIDENT     TO WS-VL01-L05-NRODOC                 08481014
+                                                                        08482014
+           MOVE  'DIRECCION : '   TO WS-VL01-L06-TXTDIRE                08483014
+           MOVE  W-DOMICILI1      TO WS-VL01-L06-DIRECCI                08484014
       *                                                                 08485014
-           EXEC CICS                                                    08486014
-                LINK PROGRAM (BG2CMDC0)                                 08487014
-                COMMAREA (BGECMDC)                                      08488014
-           END-EXEC                                                     08489014
-      *                                                                 08490014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08491014
-              MOVE 'ERROR EN BGECMDC0' TO ABC-REFERENCIA                08492014
-              MOVE 'BG2CMDC0'          TO ABC-OBJETO-ERROR              08493014
-              PERFORM 999-ABEND-CICS                                    08494014
-           END-IF                                                       08495014
-      *                                                                 08496014
-           IF MDC-CODERR = SPACES                                       08497014
-              INITIALIZE                TCWC1200                        08498014
-              MOVE MDC-CDDIVIS       TO W120-CDDIVISS                   08499014
-              MOVE MDC-DIGICCC1      TO WS-VL01-L32-DGC01 (01:01)       08500014
-              MOVE MDC-DIGICCC2      TO WS-VL01-L32-DGC01 (02:01)       08501014
-              PERFORM OBTENER-MONEDA                                    08502014
-                 THRU OBTENER-MONEDA-FIN                                08503014
-              MOVE W120-NBDIVIC (01) TO WS-VL01-L33-MDACA               08504014
-           ELSE                                                         08505014
-              MOVE SPACES            TO WS-VL01-L33-MDACA               08506014
-           END-IF                                                       08507014
-      *                                                                 08508014
-      * CUENTA ABONO                                                    08509014
-           MOVE VARC-FILLER(21:20)   TO W-CCC-CAR-JET                   08510014
-           MOVE W-SUC-CAR-JET        TO WS-VL01-L32-OFI02               08511014
-           MOVE W-CUENTA-JET         TO WS-VL01-L32-CTA02               08512014
-           MOVE W-DIG-CAR-JET        TO WS-VL01-L32-DGC02               08513014
-                                                                        08514014
-           INITIALIZE                   W-BGECMDC                       08515014
-           MOVE W-ENT-CAR-JET        TO MDC-ENTIDAD                     08516014
-           MOVE W-SUC-CAR-JET        TO MDC-CENTRO-ALTA                 08517014
-           MOVE W-CUENTA-JET         TO MDC-CUENTA                      08518014
-      *                                                                 08519014
-           EXEC CICS                                                    08520014
-                LINK PROGRAM (BG2CMDC0)                                 08521014
-                COMMAREA (BGECMDC)                                      08522014
-           END-EXEC                                                     08523014
-      *                                                                 08524014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08525014
-              MOVE 'ERROR EN BGECMDC0' TO ABC-REFERENCIA                08526014
-              MOVE 'BG2CMDC0'          TO ABC-OBJETO-ERROR              08527014
-              PERFORM 999-ABEND-CICS                                    08528014
-           END-IF                                                       08529014
-      *                                                                 08530014
-           IF MDC-CODERR = SPACES                                       08531014
-              INITIALIZE                TCWC1200                        08532014
-              MOVE MDC-CDDIVIS       TO W120-CDDIVISS                   08533014
-              MOVE MDC-DIGICCC1      TO WS-VL01-L32-DGC02 (01:01)       08534014
-              MOVE MDC-DIGICCC2      TO WS-VL01-L32-DGC02 (02:01)       08535014
-              PERFORM OBTENER-MONEDA                                    08536014
-                 THRU OBTENER-MONEDA-FIN                                08537014
-              MOVE W120-NBDIVIC (01) TO WS-VL01-L33-MDAAB               08538014
-           ELSE                                                         08539014
-              MOVE SPACES            TO WS-VL01-L33-MDAAB               08540014
-           END-IF                                                       08541014
-      *                                                                 08542014
-      * CUENTA USUFRUCTUARIO                                            08543014
-           MOVE VARC-FILLER(41:20)   TO W-CCC-CAR-JET                   08544014
-           IF W-CUENTA-JET > ZEROS                                      08545014
-              MOVE W-ENT-CAR-JET     TO WS-VL01-L32-ENT03               08546014
-              MOVE W-SUC-CAR-JET     TO WS-VL01-L32-OFI03               08547014
-              MOVE W-CUENTA-JET      TO WS-VL01-L32-CTA03               08548014
-              MOVE W-DIG-CAR-JET     TO WS-VL01-L32-DGC03               08549014
+           PERFORM DIREC-CORRES                                         08486014
+              THRU DIREC-CORRES-F                                       08487014
+      *                                                                 08488014
+           PERFORM VER-REPRESEN                                         08489014
+              THRU VER-REPRESEN-F                                       08490014
+      *                                                                 08491014
+           PERFORM VER-TITULAR2                                         08492014
+              THRU VER-TITULAR2-F                                       08493014
+      *                                                                 08494014
+      * CUENTA CARGO                                                    08495014
+           MOVE VARC-FILLER(01:20)   TO W-CCC-CAR-JET                   08496014
+           MOVE W-SUC-CAR-JET        TO WS-VL01-L32-OFI01               08497014
+           MOVE W-CUENTA-JET         TO WS-VL01-L32-CTA01               08498014
+           MOVE W-DIG-CAR-JET        TO WS-VL01-L32-DGC01               08499014
+                                                                        08500014
+           INITIALIZE                   W-BGECMDC                       08501014
+           MOVE W-ENT-CAR-JET        TO MDC-ENTIDAD                     08502014
+           MOVE W-SUC-CAR-JET        TO MDC-CENTRO-ALTA                 08503014
+           MOVE W-CUENTA-JET         TO MDC-CUENTA                      08504014
+      *                                                                 08505014
+           EXEC CICS                                                    08506014
+                LINK PROGRAM (BG2CMDC0)                                 08507014
+                COMMAREA (BGECMDC)                                      08508014
+           END-EXEC                                                     08509014
+      *                                                                 08510014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08511014
+              MOVE 'ERROR EN BGECMDC0' TO ABC-REFERENCIA                08512014
+              MOVE 'BG2CMDC0'          TO ABC-OBJETO-ERROR              08513014
+              PERFORM 999-ABEND-CICS                                    08514014
+           END-IF                                                       08515014
+      *                                                                 08516014
+           IF MDC-CODERR = SPACES                                       08517014
+              INITIALIZE                TCWC1200                        08518014
+              MOVE MDC-CDDIVIS       TO W120-CDDIVISS                   08519014
+              MOVE MDC-DIGICCC1      TO WS-VL01-L32-DGC01 (01:01)       08520014
+              MOVE MDC-DIGICCC2      TO WS-VL01-L32-DGC01 (02:01)       08521014
+              PERFORM OBTENER-MONEDA                                    08522014
+                 THRU OBTENER-MONEDA-FIN                                08523014
+              MOVE W120-NBDIVIC (01) TO WS-VL01-L33-MDACA               08524014
+           ELSE                                                         08525014
+              MOVE SPACES            TO WS-VL01-L33-MDACA               08526014
+           END-IF                                                       08527014
+      *                                                                 08528014
+      * CUENTA ABONO                                                    08529014
+           MOVE VARC-FILLER(21:20)   TO W-CCC-CAR-JET                   08530014
+           MOVE W-SUC-CAR-JET        TO WS-VL01-L32-OFI02               08531014
+           MOVE W-CUENTA-JET         TO WS-VL01-L32-CTA02               08532014
+           MOVE W-DIG-CAR-JET        TO WS-VL01-L32-DGC02               08533014
+                                                                        08534014
+           INITIALIZE                   W-BGECMDC                       08535014
+           MOVE W-ENT-CAR-JET        TO MDC-ENTIDAD                     08536014
+           MOVE W-SUC-CAR-JET        TO MDC-CENTRO-ALTA                 08537014
+           MOVE W-CUENTA-JET         TO MDC-CUENTA                      08538014
+      *                                                                 08539014
+           EXEC CICS                                                    08540014
+                LINK PROGRAM (BG2CMDC0)                                 08541014
+                COMMAREA (BGECMDC)                                      08542014
+           END-EXEC                                                     08543014
+      *                                                                 08544014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08545014
+              MOVE 'ERROR EN BGECMDC0' TO ABC-REFERENCIA                08546014
+              MOVE 'BG2CMDC0'          TO ABC-OBJETO-ERROR              08547014
+              PERFORM 999-ABEND-CICS                                    08548014
+           END-IF                                                       08549014
       *                                                                 08550014
-              INITIALIZE                W-BGECMDC                       08551014
-              MOVE W-ENT-CAR-JET     TO MDC-ENTIDAD                     08552014
-              MOVE W-SUC-CAR-JET     TO MDC-CENTRO-ALTA                 08553014
-              MOVE W-CUENTA-JET      TO MDC-CUENTA                      08554014
-      *                                                                 08555014
-              EXEC CICS                                                 08556014
-                   LINK PROGRAM (BG2CMDC0)                              08557014
-                   COMMAREA (BGECMDC)                                   08558014
-              END-EXEC                                                  08559014
-      *                                                                 08560014
-              IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      08561014
-                 MOVE 'ERROR EN BGECMDC0' TO ABC-REFERENCIA             08562014
-                 MOVE 'BG2CMDC0'          TO ABC-OBJETO-ERROR           08563014
-                 PERFORM 999-ABEND-CICS                                 08564014
-              END-IF                                                    08565014
-      *                                                                 08566014
-              IF MDC-CODERR = SPACES                                    08567014
-                 INITIALIZE                TCWC1200                     08568014
-                 MOVE MDC-CDDIVIS       TO W120-CDDIVISS                08569014
-                 MOVE MDC-DIGICCC1      TO WS-VL01-L32-DGC03 (01:01)    08570014
-                 MOVE MDC-DIGICCC2      TO WS-VL01-L32-DGC03 (02:01)    08571014
-                 PERFORM OBTENER-MONEDA                                 08572014
-                    THRU OBTENER-MONEDA-FIN                             08573014
-                 MOVE W120-NBDIVIC (01) TO WS-VL01-L33-MDAUS            08574014
-              ELSE                                                      08575014
-                 MOVE SPACES            TO WS-VL01-L33-MDAUS            08576014
-              END-IF                                                    08577014
-           END-IF.                                                      08578014
-      *                                                                 08579014
-           PERFORM OBTENER-CUSTODIO                                     08580014
-      *                                                                 08581014
-      *200804248-INI                                                    08582014
-           MOVE '-RVL1FM '             TO W-TS.                         08583014
-           EXEC CICS                                                    08584014
-                DELETEQ TS QUEUE(W-TS) NOHANDLE                         08585014
-           END-EXEC.                                                    08586014
-      *200804248-INI                                                    08587014
-      *                                                                 08588014
-           PERFORM 999999-IMPRIMIR-CONTRATO                             08589014
-              THRU 999999-IMPRIMIR-CONTRATO-FIN.                        08590014
-      *                                                                 08591014
-           MOVE 'J'                         TO CAA-IND-PANDOC(1)        08592014
-           MOVE '+DC1'                      TO CAA-DESTINO(1)           08593014
-           MOVE '1'                         TO CAA-NUM-DOCUM(1)         08594014
-           MOVE '00'                        TO CAA-PRILIN-DOCUM(1).     08595014
-      *                                                                 08596014
-       999-TRATAR-JETFORM-FIN. EXIT.                                    08597014
-      *                                                                 08598014
-       999-GRABAR-JETFORM.                                              08599014
-           INITIALIZE R-VLWCJETF.                                       08600014
-           MOVE '+DC1'               TO JETF-NOMBRE                     08601014
-           MOVE CAA-TERMINAL         TO JETF-SUFIJO                     08602014
-      *200702146-INI                                                    08603014
-      *    MOVE WS-VL01-L02-CUENTA   TO JETF-NUMDOC                     08604014
-      *    MOVE +34                  TO JETF-CQUEUE                     08605014
-      *    MOVE 'CONTRATO VAL.'      TO JETF-DESCRI                     08606014
-      *    MOVE 'VL011'              TO JETF-TRANSC                     08607014
-           MOVE PRD0101O             TO JETF-NUMDOC (01:02).            08608014
-           MOVE CTA0101O             TO JETF-NUMDOC (03:07).            08609014
-           MOVE DG20101O             TO JETF-NUMDOC (10:01).            08610014
-           IF ENT0101I = '0069' OR '2010'                               08611014
-              MOVE +2                TO JETF-CQUEUE                     08612014
-              MOVE 'CONTRATO SAB.'   TO JETF-DESCRI                     08613014
-              MOVE 'VL291'           TO JETF-TRANSC                     08614014
-           ELSE                                                         08615014
-              MOVE +34               TO JETF-CQUEUE                     08616014
-              MOVE 'CONTRATO VAL.'   TO JETF-DESCRI                     08617014
-              MOVE 'VL011'           TO JETF-TRANSC                     08618014
-           END-IF.                                                      08619014
-      *200702146-FIN                                                    08620014
-           MOVE CAA-FECHA-OPER       TO JETF-FECHA-OPER                 08621014
-           MOVE CAA-HORA-TRANS       TO JETF-HORA-TRANS                 08622014
-           MOVE CAA-USERID           TO JETF-USERID                     08623014
-           MOVE CAA-CENTRO-CONT      TO JETF-CENTRO-CONT                08624014
-           MOVE CAA-TERMINAL         TO JETF-TERMINAL                   08625014
-      *                                                                 08626014
-           EXEC CICS                                                    08627014
-             LINK PROGRAM (VL7CJETF)                                    08628014
-             COMMAREA (R-VLWCJETF)                                      08629014
-           END-EXEC                                                     08630014
-      *                                                                 08631014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08632014
-              MOVE 'ERROR EN VL7CJETF'  TO ABC-REFERENCIA               08633014
-              MOVE 'VL7CJETF'           TO ABC-OBJETO-ERROR             08634014
-              PERFORM 999-ABEND-CICS                                    08635014
-           END-IF.                                                      08636014
-      *                                                                 08637014
-           EVALUATE JETF-RESP                                           08638014
-                 WHEN '00'                                              08639014
-                      CONTINUE                                          08640014
-                 WHEN OTHER                                             08641014
-                     INITIALIZE   QGECABC                               08642014
-                     MOVE 'VL7CJETF'             TO ABC-REFERENCIA      08643014
-                     MOVE JETF-TABLENAME         TO ABC-OBJETO-ERROR    08644014
-                     MOVE JETF-SQLCODE           TO SQLCODE             08645014
-                     MOVE JETF-SQLERRM           TO SQLERRM             08646014
-                     PERFORM 999-ABEND-DB2                              08647014
-           END-EVALUATE.                                                08648014
-      *                                                                 08649014
-      *                                                                 08650014
-       999-GRABAR-JETFORM-FIN. EXIT.                                    08651014
-      *A2012-F.                                                         08652014
-      *                                                                 08653014
-       FORMATEO-FECHA.                                                  08654014
-      *                                                                 08655014
-           INITIALIZE TCWC1820-01                                       08656014
+           IF MDC-CODERR = SPACES                                       08551014
+              INITIALIZE                TCWC1200                        08552014
+              MOVE MDC-CDDIVIS       TO W120-CDDIVISS                   08553014
+              MOVE MDC-DIGICCC1      TO WS-VL01-L32-DGC02 (01:01)       08554014
+              MOVE MDC-DIGICCC2      TO WS-VL01-L32-DGC02 (02:01)       08555014
+              PERFORM OBTENER-MONEDA                                    08556014
+                 THRU OBTENER-MONEDA-FIN                                08557014
+              MOVE W120-NBDIVIC (01) TO WS-VL01-L33-MDAAB               08558014
+           ELSE                                                         08559014
+              MOVE SPACES            TO WS-VL01-L33-MDAAB               08560014
+           END-IF                                                       08561014
+      *                                                                 08562014
+      * CUENTA USUFRUCTUARIO                                            08563014
+           MOVE VARC-FILLER(41:20)   TO W-CCC-CAR-JET                   08564014
+           IF W-CUENTA-JET > ZEROS                                      08565014
+              MOVE W-ENT-CAR-JET     TO WS-VL01-L32-ENT03               08566014
+              MOVE W-SUC-CAR-JET     TO WS-VL01-L32-OFI03               08567014
+              MOVE W-CUENTA-JET      TO WS-VL01-L32-CTA03               08568014
+              MOVE W-DIG-CAR-JET     TO WS-VL01-L32-DGC03               08569014
+      *                                                                 08570014
+              INITIALIZE                W-BGECMDC                       08571014
+              MOVE W-ENT-CAR-JET     TO MDC-ENTIDAD                     08572014
+              MOVE W-SUC-CAR-JET     TO MDC-CENTRO-ALTA                 08573014
+              MOVE W-CUENTA-JET      TO MDC-CUENTA                      08574014
+      *                                                                 08575014
+              EXEC CICS                                                 08576014
+                   LINK PROGRAM (BG2CMDC0)                              08577014
+                   COMMAREA (BGECMDC)                                   08578014
+              END-EXEC                                                  08579014
+      *                                                                 08580014
+              IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                      08581014
+                 MOVE 'ERROR EN BGECMDC0' TO ABC-REFERENCIA             08582014
+                 MOVE 'BG2CMDC0'          TO ABC-OBJETO-ERROR           08583014
+                 PERFORM 999-ABEND-CICS                                 08584014
+              END-IF                                                    08585014
+      *                                                                 08586014
+              IF MDC-CODERR = SPACES                                    08587014
+                 INITIALIZE                TCWC1200                     08588014
+                 MOVE MDC-CDDIVIS       TO W120-CDDIVISS                08589014
+                 MOVE MDC-DIGICCC1      TO WS-VL01-L32-DGC03 (01:01)    08590014
+                 MOVE MDC-DIGICCC2      TO WS-VL01-L32-DGC03 (02:01)    08591014
+                 PERFORM OBTENER-MONEDA                                 08592014
+                    THRU OBTENER-MONEDA-FIN                             08593014
+                 MOVE W120-NBDIVIC (01) TO WS-VL01-L33-MDAUS            08594014
+              ELSE                                                      08595014
+                 MOVE SPACES            TO WS-VL01-L33-MDAUS            08596014
+              END-IF                                                    08597014
+           END-IF.                                                      08598014
+      *                                                                 08599014
+           PERFORM OBTENER-CUSTODIO                                     08600014
+      *                                                                 08601014
+      *200804248-INI                                                    08602014
+           MOVE '-RVL1FM '             TO W-TS.                         08603014
+           EXEC CICS                                                    08604014
+                DELETEQ TS QUEUE(W-TS) NOHANDLE                         08605014
+           END-EXEC.                                                    08606014
+      *200804248-INI                                                    08607014
+      *                                                                 08608014
+           PERFORM 999999-IMPRIMIR-CONTRATO                             08609014
+              THRU 999999-IMPRIMIR-CONTRATO-FIN.                        08610014
+      *                                                                 08611014
+           MOVE 'J'                         TO CAA-IND-PANDOC(1)        08612014
+           MOVE '+DC1'                      TO CAA-DESTINO(1)           08613014
+           MOVE '1'                         TO CAA-NUM-DOCUM(1)         08614014
+           MOVE '00'                        TO CAA-PRILIN-DOCUM(1).     08615014
+      *                                                                 08616014
+      *RITM49021-INI                                                   *08616020
+      *  SI LA CUENTA ES MANCOMUNADA (W-COUNT > 0 COTITULARES EN        08616040
+      *  VLDTADT), SE GENERA UNA SEGUNDA COPIA DEL CONTRATO PARA        08616060
+      *  QUE CADA COTITULAR PUEDA RECIBIR SU EJEMPLAR.                  08616080
+LRH@18     IF W-COUNT > 0                                                08616100
+LRH@18        MOVE 'J'                      TO CAA-IND-PANDOC(2)         08616120
+LRH@18        MOVE '+DC1'                   TO CAA-DESTINO(2)            08616140
+LRH@18        MOVE '2'                      TO CAA-NUM-DOCUM(2)          08616160
+LRH@18        MOVE '00'                     TO CAA-PRILIN-DOCUM(2)       08616180
+LRH@18     ELSE                                                          08616200
+LRH@18        MOVE SPACES                   TO CAA-IND-PANDOC(2)         08616220
+LRH@18        MOVE SPACES                   TO CAA-DESTINO(2)            08616240
+LRH@18        MOVE SPACES                   TO CAA-NUM-DOCUM(2)          08616260
+LRH@18        MOVE SPACES                   TO CAA-PRILIN-DOCUM(2)       08616280
+LRH@18     END-IF.                                                       08616300
+      *RITM49021-FIN                                                   *08616320
+       999-TRATAR-JETFORM-FIN. EXIT.                                    08617014
+      *                                                                 08618014
+       999-GRABAR-JETFORM.                                              08619014
+           INITIALIZE R-VLWCJETF.                                       08620014
+           MOVE '+DC1'               TO JETF-NOMBRE                     08621014
+           MOVE CAA-TERMINAL         TO JETF-SUFIJO                     08622014
+      *200702146-INI                                                    08623014
+      *    MOVE WS-VL01-L02-CUENTA   TO JETF-NUMDOC                     08624014
+      *    MOVE +34                  TO JETF-CQUEUE                     08625014
+      *    MOVE 'CONTRATO VAL.'      TO JETF-DESCRI                     08626014
+      *    MOVE 'VL011'              TO JETF-TRANSC                     08627014
+           MOVE PRD0101O             TO JETF-NUMDOC (01:02).            08628014
+           MOVE CTA0101O             TO JETF-NUMDOC (03:07).            08629014
+           MOVE DG20101O             TO JETF-NUMDOC (10:01).            08630014
+           IF ENT0101I = '0069' OR '2010'                               08631014
+              MOVE +2                TO JETF-CQUEUE                     08632014
+              MOVE 'CONTRATO SAB.'   TO JETF-DESCRI                     08633014
+              MOVE 'VL291'           TO JETF-TRANSC                     08634014
+           ELSE                                                         08635014
+              MOVE +34               TO JETF-CQUEUE                     08636014
+              MOVE 'CONTRATO VAL.'   TO JETF-DESCRI                     08637014
+              MOVE 'VL011'           TO JETF-TRANSC                     08638014
+           END-IF.                                                      08639014
+      *200702146-FIN                                                    08640014
+           MOVE CAA-FECHA-OPER       TO JETF-FECHA-OPER                 08641014
+           MOVE CAA-HORA-TRANS       TO JETF-HORA-TRANS                 08642014
+           MOVE CAA-USERID           TO JETF-USERID                     08643014
+           MOVE CAA-CENTRO-CONT      TO JETF-CENTRO-CONT                08644014
+           MOVE CAA-TERMINAL         TO JETF-TERMINAL                   08645014
+      *                                                                 08646014
+           EXEC CICS                                                    08647014
+             LINK PROGRAM (VL7CJETF)                                    08648014
+             COMMAREA (R-VLWCJETF)                                      08649014
+           END-EXEC                                                     08650014
+      *                                                                 08651014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08652014
+              MOVE 'ERROR EN VL7CJETF'  TO ABC-REFERENCIA               08653014
+              MOVE 'VL7CJETF'           TO ABC-OBJETO-ERROR             08654014
+              PERFORM 999-ABEND-CICS                                    08655014
+           END-IF.                                                      08656014
       *                                                                 08657014
-           MOVE CAA-ENTIDAD                TO T1820-ENTIDAD             08658014
-           MOVE CAA-CENTRO-CONT            TO T1820-CENTRO              08659014
-           MOVE CAA-FECHA-OPER(1:4)        TO T1820-FECHA(1:4)          08660014
-           MOVE '-'                        TO T1820-FECHA(5:1)          08661014
-           MOVE CAA-FECHA-OPER(5:2)        TO T1820-FECHA(6:2)          08662014
-           MOVE '-'                        TO T1820-FECHA(8:1)          08663014
-           MOVE CAA-FECHA-OPER(7:2)        TO T1820-FECHA(9:2)          08664014
-      *                                                                 08665014
-           EXEC CICS                                                    08666014
-              LINK                                                      08667014
-              PROGRAM  (TC2C1820)                                       08668014
-              COMMAREA (TCWC1820-01)                                    08669014
-           END-EXEC                                                     08670014
-      *                                                                 08671014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08672014
-               MOVE 'ERROR LINK TC2C1820'     TO ABC-REFERENCIA         08673014
-               PERFORM 999-ABEND-CICS                                   08674014
-           END-IF                                                       08675014
-      *                                                                 08676014
-           EVALUATE T1820-CDRETORN                                      08677014
-             WHEN '00'                                                  08678014
-               MOVE T1820-FORMATO         TO WS-VL01-L34-LUGAR          08679014
-      *                                                                 08680014
-             WHEN OTHER                                                 08681014
-               INITIALIZE   QGECABC                                     08682014
-               MOVE 'LINK TC2C1820'        TO ABC-REFERENCIA            08683014
-               PERFORM 999-ABEND-CICS                                   08684014
-           END-EVALUATE.                                                08685014
-      *                                                                 08686014
-       FORMATEO-FECHA-FIN.                                              08687014
-           EXIT.                                                        08688014
-       OBTENER-CUSTODIO.                                                08689014
-           MOVE VARC-CENTAD  TO VXMI-CODBE                              08690014
-              EXEC SQL                                                  08691014
-JPC@1 *            SELECT  *                                            08692014
-                   SELECT VXMI_CODBE                                    08693014
-                        , VXMI_CODCLI                                   08694014
-                        , VXMI_DENOM                                    08695014
-                        , VXMI_NIF                                      08696014
-                        , VXMI_DOMIC                                    08697014
-                        , VXMI_LOCAL                                    08698014
-                        , VXMI_CODPOS                                   08699014
-                        , VXMI_CNAE                                     08700014
-                        , VXMI_SUCVAL                                   08701014
-                        , VXMI_NUMFAC                                   08702014
-                        , VXMI_VALENT                                   08703014
-                        , VXMI_CTAVAL                                   08704014
-                        , VXMI_VALCER                                   08705014
-                        , VXMI_MULPLA                                   08706014
-                        , VXMI_RETEN                                    08707014
-                        , VXMI_IVA                                      08708014
-                        , VXMI_INCLUS                                   08709014
-                        , VXMI_EXCLUS                                   08710014
-                        , VXMI_PROVIS                                   08711014
-                        , VXMI_FLISOP                                   08712014
-                        , VXMI_LISENT                                   08713014
-                        , VXMI_LISPAG                                   08714014
-                        , VXMI_INCORP                                   08715014
-                        , VXMI_CONTRT                                   08716014
-                        , VXMI_CONTRT6                                  08717014
-                        , VXMI_REF9                                     08718014
-                        , VXMI_DELEGHAC                                 08719014
-                        , VXMI_ADMINHAC                                 08720014
-                        , VXMI_PRETELHAC                                08721014
-                        , VXMI_TELEFHAC                                 08722014
-                        , VXMI_APNOMHAC                                 08723014
-                        , VXMI_LUNES                                    08724014
-                        , VXMI_VIERNES                                  08725014
-                        , VXMI_YAPRESEN                                 08726014
-                        , VXMI_IMPRE1                                   08727014
-                        , VXMI_IMPRE2                                   08728014
-                        , VXMI_FILLER                                   08729014
-                        , VXMI_LISCTIMP                                 08730014
-                        , VXMI_CONTCTA                                  08731014
-                        , VXMI_PASS1                                    08732014
-                        , VXMI_PASS2                                    08733014
-                        , VXMI_LISCTA                                   08734014
-                        , VXMI_LISAGTES                                 08735014
-                        , VXMI_LISREDUC                                 08736014
-                        , VXMI_LISFESTI                                 08737014
-                        , VXMI_LISMONED                                 08738014
-                        , VXMI_LISCONTA                                 08739014
-                        , VXMI_LISENT_1                                 08740014
-                        , VXMI_LISCTA_SUC                               08741014
-                        , VXMI_LISVALOR                                 08742014
-                        , VXMI_CONT_REV                                 08743014
-                        , VXMI_VALORACION                               08744014
-                        , VXMI_LIS_EXTRJ                                08745014
-                        , VXMI_FILLER1                                  08746014
-                        , VXMI_APCTAOFI                                 08747014
-                        , VXMI_TIPCUST                                  08748014
-                        , VXMI_MANFIS                                   08749014
-                        , VXMI_OPECUST                                  08750014
-                        , VXMI_OPEBOLSA                                 08751014
-                        , VXMI_AVISOS                                   08752014
-                        , VXMI_CONPANT                                  08753014
-                        , VXMI_COMCUST                                  08754014
-                        , VXMI_IMPALT                                   08755014
-                        , VXMI_CTACARGO                                 08756014
-                        , VXMI_CTAABONO                                 08757014
-                        , VXMI_CONTEN                                   08758014
-                        , VXMI_CONTEV                                   08759014
-                        , VXMI_CONTSN                                   08760014
-                        , VXMI_CONTSV                                   08761014
-                        , VXMI_LIS_RESTOS                               08762014
-                        , VXMI_DIAS_LIMIT                               08763014
-                        , VXMI_LIS_C_EXEN                               08764014
-                        , VXMI_LIS_GJUD_BLO                             08765014
-                        , VXMI_FEALTREG                                 08766014
-                        , VXMI_FEULMOD                                  08767014
-                        , VXMI_HORULMOD                                 08768014
-                        , VXMI_NUMTER                                   08769014
-                        , VXMI_USUARIO                                  08770014
-                        , VXMI_FILLER2                                  08771014
-JPC@1 *            INTO :DCLVLDTXMI                                     08772014
-                   INTO  :VXMI-CODBE                                    08773014
-                      ,  :VXMI-CODCLI                                   08774014
-                      ,  :VXMI-DENOM                                    08775014
-                      ,  :VXMI-NIF                                      08776014
-                      ,  :VXMI-DOMIC                                    08777014
-                      ,  :VXMI-LOCAL                                    08778014
-                      ,  :VXMI-CODPOS                                   08779014
-                      ,  :VXMI-CNAE                                     08780014
-                      ,  :VXMI-SUCVAL                                   08781014
-                      ,  :VXMI-NUMFAC                                   08782014
-                      ,  :VXMI-VALENT                                   08783014
-                      ,  :VXMI-CTAVAL                                   08784014
-                      ,  :VXMI-VALCER                                   08785014
-                      ,  :VXMI-MULPLA                                   08786014
-                      ,  :VXMI-RETEN                                    08787014
-                      ,  :VXMI-IVA                                      08788014
-                      ,  :VXMI-INCLUS                                   08789014
-                      ,  :VXMI-EXCLUS                                   08790014
-                      ,  :VXMI-PROVIS                                   08791014
-                      ,  :VXMI-FLISOP                                   08792014
-                      ,  :VXMI-LISENT                                   08793014
-                      ,  :VXMI-LISPAG                                   08794014
-                      ,  :VXMI-INCORP                                   08795014
-                      ,  :VXMI-CONTRT                                   08796014
-                      ,  :VXMI-CONTRT6                                  08797014
-                      ,  :VXMI-REF9                                     08798014
-                      ,  :VXMI-DELEGHAC                                 08799014
-                      ,  :VXMI-ADMINHAC                                 08800014
-                      ,  :VXMI-PRETELHAC                                08801014
-                      ,  :VXMI-TELEFHAC                                 08802014
-                      ,  :VXMI-APNOMHAC                                 08803014
-                      ,  :VXMI-LUNES                                    08804014
-                      ,  :VXMI-VIERNES                                  08805014
-                      ,  :VXMI-YAPRESEN                                 08806014
-                      ,  :VXMI-IMPRE1                                   08807014
-                      ,  :VXMI-IMPRE2                                   08808014
-                      ,  :VXMI-FILLER                                   08809014
-                      ,  :VXMI-LISCTIMP                                 08810014
-                      ,  :VXMI-CONTCTA                                  08811014
-                      ,  :VXMI-PASS1                                    08812014
-                      ,  :VXMI-PASS2                                    08813014
-                      ,  :VXMI-LISCTA                                   08814014
-                      ,  :VXMI-LISAGTES                                 08815014
-                      ,  :VXMI-LISREDUC                                 08816014
-                      ,  :VXMI-LISFESTI                                 08817014
-                      ,  :VXMI-LISMONED                                 08818014
-                      ,  :VXMI-LISCONTA                                 08819014
-                      ,  :VXMI-LISENT-1                                 08820014
-                      ,  :VXMI-LISCTA-SUC                               08821014
-                      ,  :VXMI-LISVALOR                                 08822014
-                      ,  :VXMI-CONT-REV                                 08823014
-                      ,  :VXMI-VALORACION                               08824014
-                      ,  :VXMI-LIS-EXTRJ                                08825014
-                      ,  :VXMI-FILLER1                                  08826014
-                      ,  :VXMI-APCTAOFI                                 08827014
-                      ,  :VXMI-TIPCUST                                  08828014
-                      ,  :VXMI-MANFIS                                   08829014
-                      ,  :VXMI-OPECUST                                  08830014
-                      ,  :VXMI-OPEBOLSA                                 08831014
-                      ,  :VXMI-AVISOS                                   08832014
-                      ,  :VXMI-CONPANT                                  08833014
-                      ,  :VXMI-COMCUST                                  08834014
-                      ,  :VXMI-IMPALT                                   08835014
-                      ,  :VXMI-CTACARGO                                 08836014
-                      ,  :VXMI-CTAABONO                                 08837014
-                      ,  :VXMI-CONTEN                                   08838014
-                      ,  :VXMI-CONTEV                                   08839014
-                      ,  :VXMI-CONTSN                                   08840014
-                      ,  :VXMI-CONTSV                                   08841014
-                      ,  :VXMI-LIS-RESTOS                               08842014
-                      ,  :VXMI-DIAS-LIMIT                               08843014
-                      ,  :VXMI-LIS-C-EXEN                               08844014
-                      ,  :VXMI-LIS-GJUD-BLO                             08845014
-                      ,  :VXMI-FEALTREG                                 08846014
-                      ,  :VXMI-FEULMOD                                  08847014
-                      ,  :VXMI-HORULMOD                                 08848014
-                      ,  :VXMI-NUMTER                                   08849014
-                      ,  :VXMI-USUARIO                                  08850014
-                      ,  :VXMI-FILLER2                                  08851014
-                FROM    VLDTXMI                                         08852014
-                WHERE   VXMI_CODBE  = :VXMI-CODBE                       08853014
-           END-EXEC                                                     08854014
-                                                                        08855014
-           MOVE SQLCODE TO SQLCODE-AUX                                  08856014
-                                                                        08857014
-           EVALUATE TRUE                                                08858014
-               WHEN DB2-OK                                              08859014
-                    CONTINUE                                            08860014
-               WHEN DB2-NOTFND                                          08861014
-                    MOVE  'VLE1667'    TO CAA-COD-ERROR                 08862014
-                    MOVE  -1           TO ENT0101L                      08863014
-                    PERFORM  3-FINAL                                    08864014
-               WHEN OTHER                                               08865014
-                    MOVE 'SELECT-C'    TO ABC-REFERENCIA                08866014
-                    MOVE 'VLDTXMI'     TO ABC-OBJETO-ERROR              08867014
-                    PERFORM 999-ABEND-DB2                               08868014
-           END-EVALUATE.                                                08869014
-      *                                                                 08870014
-           INITIALIZE                     W520-REGISTRO                 08871014
-           MOVE VXMI-CODCLI            TO W520-NUMCLIEN.                08872014
-      *                                                                 08873014
-           EXEC CICS                                                    08874014
-              LINK PROGRAM (PE2C5201)                                   08875014
-              COMMAREA (W520-REGISTRO)                                  08876014
-              LENGTH   (LENGTH OF W520-REGISTRO)                        08877014
-           END-EXEC                                                     08878014
-      *                                                                 08879014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             08880014
-              MOVE 'ERROR EN PE2C5201'  TO ABC-REFERENCIA               08881014
-              MOVE 'PE2C5201'           TO ABC-OBJETO-ERROR             08882014
-              PERFORM 999-ABEND-CICS                                    08883014
-           END-IF                                                       08884014
-      *                                                                 08885014
-           MOVE SPACES            TO WS-VL01-L03-CUSTOD                 08886014
-      *                                                                 08887014
-           EVALUATE W520-PECRETOR                                       08888014
-             WHEN ZEROS                                                 08889014
-               CONTINUE                                                 08890014
-             WHEN 10                                                    08891014
-               MOVE '***CLTE CUSTODIO INEXISTENTE' TO WS-VL01-L03-CUSTOD08892014
-             WHEN 99                                                    08893014
-               INITIALIZE   QGECABC                                     08894014
-               MOVE 'LINK PE2C5201'      TO ABC-REFERENCIA              08895014
-               MOVE W520-TABLENAME       TO ABC-OBJETO-ERROR            08896014
-               PERFORM 999-ABEND-DB2                                    08897014
-             WHEN OTHER                                                 08898014
-               MOVE  -1                  TO TIT0101L                    08899014
-               MOVE 'VLE0907'            TO CAA-COD-ERROR               08900014
-               MOVE 'PE2C5201'           TO CAA-VAR1-ERROR              08901014
-               MOVE W520-PECRETOR        TO CAA-VAR2-ERROR              08902014
-               PERFORM 3-FINAL                                          08903014
-           END-EVALUATE.                                                08904014
+           EVALUATE JETF-RESP                                           08658014
+                 WHEN '00'                                              08659014
+                      CONTINUE                                          08660014
+                 WHEN OTHER                                             08661014
+                     INITIALIZE   QGECABC                               08662014
+                     MOVE 'VL7CJETF'             TO ABC-REFERENCIA      08663014
+                     MOVE JETF-TABLENAME         TO ABC-OBJETO-ERROR    08664014
+                     MOVE JETF-SQLCODE           TO SQLCODE             08665014
+                     MOVE JETF-SQLERRM           TO SQLERRM             08666014
+                     PERFORM 999-ABEND-DB2                              08667014
+           END-EVALUATE.                                                08668014
+      *                                                                 08669014
+      *                                                                 08670014
+       999-GRABAR-JETFORM-FIN. EXIT.                                    08671014
+      *RITM49021-INI                                                   *08671020
+      *  SEGUNDA COPIA DEL JETFORM (VER CAA-NUM-DOCUM(2) EN               08671040
+      *  999-TRATAR-JETFORM) PARA CUENTAS MANCOMUNADAS, UNA POR          08671060
+      *  COTITULAR ADICIONAL.                                            08671080
+LRH@18 999-GRABAR-JETFORM-2.                                             08671100
+LRH@18     INITIALIZE R-VLWCJETF.                                        08671120
+LRH@18     MOVE '+DC1'               TO JETF-NOMBRE                      08671140
+LRH@18     MOVE CAA-TERMINAL         TO JETF-SUFIJO                      08671160
+LRH@18     MOVE PRD0101O             TO JETF-NUMDOC (01:02).             08671180
+LRH@18     MOVE CTA0101O             TO JETF-NUMDOC (03:07).             08671200
+LRH@18     MOVE DG20101O             TO JETF-NUMDOC (10:01).             08671220
+LRH@18     IF ENT0101I = '0069' OR '2010'                                08671240
+LRH@18        MOVE +2                TO JETF-CQUEUE                     08671260
+LRH@18        MOVE 'CONTRATO SAB.'   TO JETF-DESCRI                     08671280
+LRH@18        MOVE 'VL291'           TO JETF-TRANSC                     08671300
+LRH@18     ELSE                                                          08671320
+LRH@18        MOVE +34               TO JETF-CQUEUE                     08671340
+LRH@18        MOVE 'CONTRATO VAL.'   TO JETF-DESCRI                     08671360
+LRH@18        MOVE 'VL011'           TO JETF-TRANSC                     08671380
+LRH@18     END-IF.                                                       08671400
+LRH@18     MOVE CAA-FECHA-OPER       TO JETF-FECHA-OPER                  08671420
+LRH@18     MOVE CAA-HORA-TRANS       TO JETF-HORA-TRANS                  08671440
+LRH@18     MOVE CAA-USERID           TO JETF-USERID                      08671460
+LRH@18     MOVE CAA-CENTRO-CONT      TO JETF-CENTRO-CONT                 08671480
+LRH@18     MOVE CAA-TERMINAL         TO JETF-TERMINAL                    08671500
+LRH@18                                                                   08671520
+LRH@18     EXEC CICS                                                     08671540
+LRH@18       LINK PROGRAM (VL7CJETF)                                    08671560
+LRH@18       COMMAREA (R-VLWCJETF)                                      08671580
+LRH@18     END-EXEC                                                      08671600
+LRH@18                                                                   08671620
+LRH@18     IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08671640
+LRH@18        MOVE 'ERROR EN VL7CJETF'  TO ABC-REFERENCIA                08671660
+LRH@18        MOVE 'VL7CJETF'           TO ABC-OBJETO-ERROR              08671680
+LRH@18        PERFORM 999-ABEND-CICS                                    08671700
+LRH@18     END-IF.                                                       08671720
+LRH@18                                                                   08671740
+LRH@18     EVALUATE JETF-RESP                                            08671760
+LRH@18           WHEN '00'                                               08671780
+LRH@18                CONTINUE                                           08671800
+LRH@18           WHEN OTHER                                              08671820
+LRH@18               INITIALIZE   QGECABC                                08671840
+LRH@18               MOVE 'VL7CJETF'             TO ABC-REFERENCIA       08671860
+LRH@18               MOVE JETF-TABLENAME         TO ABC-OBJETO-ERROR     08671880
+LRH@18               MOVE JETF-SQLCODE           TO SQLCODE              08671900
+LRH@18               MOVE JETF-SQLERRM           TO SQLERRM              08671920
+LRH@18               PERFORM 999-ABEND-DB2                               08671940
+LRH@18     END-EVALUATE.                                                 08671960
+LRH@18                                                                   08671980
+LRH@18 999-GRABAR-JETFORM-2-FIN. EXIT.                                   08672000
+      *RITM49021-FIN                                                   *08672010
+      *A2012-F.                                                         08672014
+      *                                                                 08673014
+       FORMATEO-FECHA.                                                  08674014
+      *                                                                 08675014
+           INITIALIZE TCWC1820-01                                       08676014
+      *                                                                 08677014
+           MOVE CAA-ENTIDAD                TO T1820-ENTIDAD             08678014
+           MOVE CAA-CENTRO-CONT            TO T1820-CENTRO              08679014
+           MOVE CAA-FECHA-OPER(1:4)        TO T1820-FECHA(1:4)          08680014
+           MOVE '-'                        TO T1820-FECHA(5:1)          08681014
+           MOVE CAA-FECHA-OPER(5:2)        TO T1820-FECHA(6:2)          08682014
+           MOVE '-'                        TO T1820-FECHA(8:1)          08683014
+           MOVE CAA-FECHA-OPER(7:2)        TO T1820-FECHA(9:2)          08684014
+      *                                                                 08685014
+           EXEC CICS                                                    08686014
+              LINK                                                      08687014
+              PROGRAM  (TC2C1820)                                       08688014
+              COMMAREA (TCWC1820-01)                                    08689014
+           END-EXEC                                                     08690014
+      *                                                                 08691014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         08692014
+               MOVE 'ERROR LINK TC2C1820'     TO ABC-REFERENCIA         08693014
+               PERFORM 999-ABEND-CICS                                   08694014
+           END-IF                                                       08695014
+      *                                                                 08696014
+           EVALUATE T1820-CDRETORN                                      08697014
+             WHEN '00'                                                  08698014
+               MOVE T1820-FORMATO         TO WS-VL01-L34-LUGAR          08699014
+      *                                                                 08700014
+             WHEN OTHER                                                 08701014
+               INITIALIZE   QGECABC                                     08702014
+               MOVE 'LINK TC2C1820'        TO ABC-REFERENCIA            08703014
+               PERFORM 999-ABEND-CICS                                   08704014
+           END-EVALUATE.                                                08705014
+      *                                                                 08706014
+       FORMATEO-FECHA-FIN.                                              08707014
+           EXIT.                                                        08708014
+       OBTENER-CUSTODIO.                                                08709014
+           MOVE VARC-CENTAD  TO VXMI-CODBE                              08710014
+              EXEC SQL                                                  08711014
+JPC@1 *            SELECT  *                                            08712014
+                   SELECT VXMI_CODBE                                    08713014
+                        , VXMI_CODCLI                                   08714014
+                        , VXMI_DENOM                                    08715014
+                        , VXMI_NIF                                      08716014
+                        , VXMI_DOMIC                                    08717014
+                        , VXMI_LOCAL                                    08718014
+                        , VXMI_CODPOS                                   08719014
+                        , VXMI_CNAE                                     08720014
+                        , VXMI_SUCVAL                                   08721014
+                        , VXMI_NUMFAC                                   08722014
+                        , VXMI_VALENT                                   08723014
+                        , VXMI_CTAVAL                                   08724014
+                        , VXMI_VALCER                                   08725014
+                        , VXMI_MULPLA                                   08726014
+                        , VXMI_RETEN                                    08727014
+                        , VXMI_IVA                                      08728014
+                        , VXMI_INCLUS                                   08729014
+                        , VXMI_EXCLUS                                   08730014
+                        , VXMI_PROVIS                                   08731014
+                        , VXMI_FLISOP                                   08732014
+                        , VXMI_LISENT                                   08733014
+                        , VXMI_LISPAG                                   08734014
+                        , VXMI_INCORP                                   08735014
+                        , VXMI_CONTRT                                   08736014
+                        , VXMI_CONTRT6                                  08737014
+                        , VXMI_REF9                                     08738014
+                        , VXMI_DELEGHAC                                 08739014
+                        , VXMI_ADMINHAC                                 08740014
+                        , VXMI_PRETELHAC                                08741014
+                        , VXMI_TELEFHAC                                 08742014
+                        , VXMI_APNOMHAC                                 08743014
+                        , VXMI_LUNES                                    08744014
+                        , VXMI_VIERNES                                  08745014
+                        , VXMI_YAPRESEN                                 08746014
+                        , VXMI_IMPRE1                                   08747014
+                        , VXMI_IMPRE2                                   08748014
+                        , VXMI_FILLER                                   08749014
+                        , VXMI_LISCTIMP                                 08750014
+                        , VXMI_CONTCTA                                  08751014
+                        , VXMI_PASS1                                    08752014
+                        , VXMI_PASS2                                    08753014
+                        , VXMI_LISCTA                                   08754014
+                        , VXMI_LISAGTES                                 08755014
+                        , VXMI_LISREDUC                                 08756014
+                        , VXMI_LISFESTI                                 08757014
+                        , VXMI_LISMONED                                 08758014
+                        , VXMI_LISCONTA                                 08759014
+                        , VXMI_LISENT_1                                 08760014
+                        , VXMI_LISCTA_SUC                               08761014
+                        , VXMI_LISVALOR                                 08762014
+                        , VXMI_CONT_REV                                 08763014
+                        , VXMI_VALORACION                               08764014
+                        , VXMI_LIS_EXTRJ                                08765014
+                        , VXMI_FILLER1                                  08766014
+                        , VXMI_APCTAOFI                                 08767014
+                        , VXMI_TIPCUST                                  08768014
+                        , VXMI_MANFIS                                   08769014
+                        , VXMI_OPECUST                                  08770014
+                        , VXMI_OPEBOLSA                                 08771014
+                        , VXMI_AVISOS                                   08772014
+                        , VXMI_CONPANT                                  08773014
+                        , VXMI_COMCUST                                  08774014
+                        , VXMI_IMPALT                                   08775014
+                        , VXMI_CTACARGO                                 08776014
+                        , VXMI_CTAABONO                                 08777014
+                        , VXMI_CONTEN                                   08778014
+                        , VXMI_CONTEV                                   08779014
+                        , VXMI_CONTSN                                   08780014
+                        , VXMI_CONTSV                                   08781014
+                        , VXMI_LIS_RESTOS                               08782014
+                        , VXMI_DIAS_LIMIT                               08783014
+                        , VXMI_LIS_C_EXEN                               08784014
+                        , VXMI_LIS_GJUD_BLO                             08785014
+                        , VXMI_FEALTREG                                 08786014
+                        , VXMI_FEULMOD                                  08787014
+                        , VXMI_HORULMOD                                 08788014
+                        , VXMI_NUMTER                                   08789014
+                        , VXMI_USUARIO                                  08790014
+                        , VXMI_FILLER2                                  08791014
+JPC@1 *            INTO :DCLVLDTXMI                                     08792014
+                   INTO  :VXMI-CODBE                                    08793014
+                      ,  :VXMI-CODCLI                                   08794014
+                      ,  :VXMI-DENOM                                    08795014
+                      ,  :VXMI-NIF                                      08796014
+                      ,  :VXMI-DOMIC                                    08797014
+                      ,  :VXMI-LOCAL                                    08798014
+                      ,  :VXMI-CODPOS                                   08799014
+                      ,  :VXMI-CNAE                                     08800014
+                      ,  :VXMI-SUCVAL                                   08801014
+                      ,  :VXMI-NUMFAC                                   08802014
+                      ,  :VXMI-VALENT                                   08803014
+                      ,  :VXMI-CTAVAL                                   08804014
+                      ,  :VXMI-VALCER                                   08805014
+                      ,  :VXMI-MULPLA                                   08806014
+                      ,  :VXMI-RETEN                                    08807014
+                      ,  :VXMI-IVA                                      08808014
+                      ,  :VXMI-INCLUS                                   08809014
+                      ,  :VXMI-EXCLUS                                   08810014
+                      ,  :VXMI-PROVIS                                   08811014
+                      ,  :VXMI-FLISOP                                   08812014
+                      ,  :VXMI-LISENT                                   08813014
+                      ,  :VXMI-LISPAG                                   08814014
+                      ,  :VXMI-INCORP                                   08815014
+                      ,  :VXMI-CONTRT                                   08816014
+                      ,  :VXMI-CONTRT6                                  08817014
+                      ,  :VXMI-REF9                                     08818014
+                      ,  :VXMI-DELEGHAC                                 08819014
+                      ,  :VXMI-ADMINHAC                                 08820014
+                      ,  :VXMI-PRETELHAC                                08821014
+                      ,  :VXMI-TELEFHAC                                 08822014
+                      ,  :VXMI-APNOMHAC                                 08823014
+                      ,  :VXMI-LUNES                                    08824014
+                      ,  :VXMI-VIERNES                                  08825014
+                      ,  :VXMI-YAPRESEN                                 08826014
+                      ,  :VXMI-IMPRE1                                   08827014
+                      ,  :VXMI-IMPRE2                                   08828014
+                      ,  :VXMI-FILLER                                   08829014
+                      ,  :VXMI-LISCTIMP                                 08830014
+                      ,  :VXMI-CONTCTA                                  08831014
+                      ,  :VXMI-PASS1                                    08832014
+                      ,  :VXMI-PASS2                                    08833014
+                      ,  :VXMI-LISCTA                                   08834014
+                      ,  :VXMI-LISAGTES                                 08835014
+                      ,  :VXMI-LISREDUC                                 08836014
+                      ,  :VXMI-LISFESTI                                 08837014
+                      ,  :VXMI-LISMONED                                 08838014
+                      ,  :VXMI-LISCONTA                                 08839014
+                      ,  :VXMI-LISENT-1                                 08840014
+                      ,  :VXMI-LISCTA-SUC                               08841014
+                      ,  :VXMI-LISVALOR                                 08842014
+                      ,  :VXMI-CONT-REV                                 08843014
+                      ,  :VXMI-VALORACION                               08844014
+                      ,  :VXMI-LIS-EXTRJ                                08845014
+                      ,  :VXMI-FILLER1                                  08846014
+                      ,  :VXMI-APCTAOFI                                 08847014
+                      ,  :VXMI-TIPCUST                                  08848014
+                      ,  :VXMI-MANFIS                                   08849014
+                      ,  :VXMI-OPECUST                                  08850014
+                      ,  :VXMI-OPEBOLSA                                 08851014
+                      ,  :VXMI-AVISOS                                   08852014
+                      ,  :VXMI-CONPANT                                  08853014
+                      ,  :VXMI-COMCUST                                  08854014
+                      ,  :VXMI-IMPALT                                   08855014
+                      ,  :VXMI-CTACARGO                                 08856014
+                      ,  :VXMI-CTAABONO                                 08857014
+                      ,  :VXMI-CONTEN                                   08858014
+                      ,  :VXMI-CONTEV                                   08859014
+                      ,  :VXMI-CONTSN                                   08860014
+                      ,  :VXMI-CONTSV                                   08861014
+                      ,  :VXMI-LIS-RESTOS                               08862014
+                      ,  :VXMI-DIAS-LIMIT                               08863014
+                      ,  :VXMI-LIS-C-EXEN                               08864014
+                      ,  :VXMI-LIS-GJUD-BLO                             08865014
+                      ,  :VXMI-FEALTREG                                 08866014
+                      ,  :VXMI-FEULMOD                                  08867014
+                      ,  :VXMI-HORULMOD                                 08868014
+                      ,  :VXMI-NUMTER                                   08869014
+                      ,  :VXMI-USUARIO                                  08870014
+                      ,  :VXMI-FILLER2                                  08871014
+                FROM    VLDTXMI                                         08872014
+                WHERE   VXMI_CODBE  = :VXMI-CODBE                       08873014
+           END-EXEC                                                     08874014
+                                                                        08875014
+           MOVE SQLCODE TO SQLCODE-AUX                                  08876014
+                                                                        08877014
+           EVALUATE TRUE                                                08878014
+               WHEN DB2-OK                                              08879014
+                    CONTINUE                                            08880014
+               WHEN DB2-NOTFND                                          08881014
+                    MOVE  'VLE1667'    TO CAA-COD-ERROR                 08882014
+                    MOVE  -1           TO ENT0101L                      08883014
+                    PERFORM  3-FINAL                                    08884014
+               WHEN OTHER                                               08885014
+                    MOVE 'SELECT-C'    TO ABC-REFERENCIA                08886014
+                    MOVE 'VLDTXMI'     TO ABC-OBJETO-ERROR              08887014
+                    PERFORM 999-ABEND-DB2                               08888014
+           END-EVALUATE.                                                08889014
+      *                                                                 08890014
+           INITIALIZE                     W520-REGISTRO                 08891014
+           MOVE VXMI-CODCLI            TO W520-NUMCLIEN.                08892014
+      *                                                                 08893014
+           EXEC CICS                                                    08894014
+              LINK PROGRAM (PE2C5201)                                   08895014
+              COMMAREA (W520-REGISTRO)                                  08896014
+              LENGTH   (LENGTH OF W520-REGISTRO)                        08897014
+           END-EXEC                                                     08898014
+      *                                                                 08899014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             08900014
+              MOVE 'ERROR EN PE2C5201'  TO ABC-REFERENCIA               08901014
+              MOVE 'PE2C5201'           TO ABC-OBJETO-ERROR             08902014
+              PERFORM 999-ABEND-CICS                                    08903014
+           END-IF                                                       08904014
       *                                                                 08905014
-           IF  W520-PECRETOR = ZEROS                                    08906014
-              IF W520-SUJGRUP = 'F'                                     08907014
-                 STRING W520-NOMBRE DELIMITED BY '  ' ' '               08908014
-                        W520-PRIAPE DELIMITED BY '  ' ' '               08909014
-                        W520-SEGAPE DELIMITED BY '  '                   08910014
-                                             INTO WS-VL01-L03-CUSTOD    08911014
-              ELSE                                                      08912014
-                 STRING W520-NOMBRE DELIMITED BY SIZE                   08913014
-                        W520-PRIAPE DELIMITED BY SIZE                   08914014
-                        W520-SEGAPE DELIMITED BY SIZE                   08915014
-                                             INTO WS-VL01-L03-CUSTOD    08916014
-              END-IF                                                    08917014
-           END-IF.                                                      08918014
-      *200702146-INI                                                    08919014
-      ******************************************************************08920014
-      *                    000069-IMPRIMIR-CONTRATO                    *08921014
-      *   IMPRIMIMOS EL CONTRATO PARA CUSTODIA 0069 CONTINENTAL BOLSA  *08922014
-      ******************************************************************08923014
-       000069-IMPRIMIR-CONTRATO.                                        08924014
-      *-------------------------                                        08925014
-      *                                                                *08926014
-           MOVE SPACES               TO W-CONTENIDO-TS.                 08927014
-           MOVE 'VL291FM'            TO W-NOMBRE-FORMATO.               08928014
-      *                                                                *08929014
-           MOVE WS-291-LINEA-01      TO L99-LINEA.                      08930014
-           PERFORM 999999-GRABAR-TS.                                    08931014
-      *                                                                *08932014
-           MOVE WS-291-LINEA-02      TO L99-LINEA.                      08933014
-           PERFORM 999999-GRABAR-TS.                                    08934014
-      *                                                                 08935014
-       000069-IMPRIMIR-CONTRATO-FIN.                                    08936014
-           EXIT.                                                        08937014
-      *200702146-FIN                                                    08938014
-      ******************************************************************08939014
-      *                    999999-IMPRIMIR-CONTRATO                    *08940014
-      *   IMPRIMIMOS EL CONTRATO CON TODOS LOS DATOS NECESARIOS        *08941014
-      ******************************************************************08942014
-       999999-IMPRIMIR-CONTRATO.                                        08943014
-      *---------------------------                                      08944014
-      *200702146-INI                                                   *08945014
-           MOVE SPACES                     TO W-CONTENIDO-TS.           08946014
-           MOVE 'VL011FM'                  TO W-NOMBRE-FORMATO.         08947014
-      *200702146-FIN                                                   *08948014
-           MOVE WS-CAB-LINEA-01            TO L99-LINEA                 08949014
-           PERFORM 999999-GRABAR-TS.                                    08950014
-      *                                                                 08951014
-           MOVE WS-CAB-LINEA-02            TO L99-LINEA                 08952014
-           PERFORM 999999-GRABAR-TS.                                    08953014
-      *                                                                 08954014
-           MOVE WS-CAB-LINEA-03            TO L99-LINEA                 08955014
-           PERFORM 999999-GRABAR-TS.                                    08956014
-      *                                                                 08957014
-           MOVE WS-CAB-LINEA-04            TO L99-LINEA                 08958014
-           PERFORM 999999-GRABAR-TS.                                    08959014
-      *                                                                 08960014
-           MOVE WS-CAB-LINEA-05            TO L99-LINEA                 08961014
-           PERFORM 999999-GRABAR-TS.                                    08962014
-      *                                                                 08963014
-           MOVE WS-CAB-LINEA-06            TO L99-LINEA                 08964014
-           PERFORM 999999-GRABAR-TS.                                    08965014
-      *                                                                 08966014
-           MOVE WS-CAB-LINEA-07            TO L99-LINEA                 08967014
-           PERFORM 999999-GRABAR-TS.                                    08968014
-      *                                                                 08969014
-           MOVE WS-CAB-LINEA-08            TO L99-LINEA                 08970014
-           PERFORM 999999-GRABAR-TS.                                    08971014
-      *                                                                 08972014
-           MOVE WS-CAB-LINEA-09            TO L99-LINEA                 08973014
-           PERFORM 999999-GRABAR-TS.                                    08974014
-      *                                                                 08975014
-           MOVE WS-CAB-LINEA-10            TO L99-LINEA                 08976014
-           PERFORM 999999-GRABAR-TS.                                    08977014
-      *                                                                 08978014
-           MOVE WS-CAB-LINEA-11            TO L99-LINEA                 08979014
-           PERFORM 999999-GRABAR-TS.                                    08980014
-      *                                                                 08981014
-           MOVE WS-CAB-LINEA-12            TO L99-LINEA                 08982014
-           PERFORM 999999-GRABAR-TS.                                    08983014
-      *                                                                 08984014
-           MOVE WS-CAB-LINEA-13            TO L99-LINEA                 08985014
-           PERFORM 999999-GRABAR-TS.                                    08986014
-      *                                                                 08987014
-           MOVE WS-CAB-LINEA-14            TO L99-LINEA                 08988014
-           PERFORM 999999-GRABAR-TS.                                    08989014
-      *                                                                 08990014
-           MOVE WS-CAB-LINEA-15            TO L99-LINEA                 08991014
-           PERFORM 999999-GRABAR-TS.                                    08992014
-      *                                                                 08993014
-           MOVE WS-CAB-LINEA-16            TO L99-LINEA                 08994014
-           PERFORM 999999-GRABAR-TS.                                    08995014
-      *                                                                 08996014
-           MOVE WS-CAB-LINEA-17            TO L99-LINEA                 08997014
-           PERFORM 999999-GRABAR-TS.                                    08998014
-      *                                                                 08999014
-           MOVE WS-CAB-LINEA-18            TO L99-LINEA                 09000014
-           PERFORM 999999-GRABAR-TS.                                    09001014
-      *                                                                 09002014
-           MOVE WS-CAB-LINEA-19            TO L99-LINEA                 09003014
-           PERFORM 999999-GRABAR-TS.                                    09004014
-      *                                                                 09005014
-           MOVE WS-CAB-LINEA-20            TO L99-LINEA                 09006014
-           PERFORM 999999-GRABAR-TS.                                    09007014
-      *                                                                 09008014
-           MOVE WS-CAB-LINEA-21            TO L99-LINEA                 09009014
-           PERFORM 999999-GRABAR-TS.                                    09010014
-      *                                                                 09011014
-           MOVE WS-CAB-LINEA-22            TO L99-LINEA                 09012014
-           PERFORM 999999-GRABAR-TS.                                    09013014
-      *                                                                 09014014
-           MOVE WS-CAB-LINEA-23            TO L99-LINEA                 09015014
-           PERFORM 999999-GRABAR-TS.                                    09016014
-      *                                                                 09017014
-           MOVE WS-CAB-LINEA-24            TO L99-LINEA                 09018014
-           PERFORM 999999-GRABAR-TS.                                    09019014
-      *                                                                 09020014
-           MOVE WS-CAB-LINEA-25            TO L99-LINEA                 09021014
-           PERFORM 999999-GRABAR-TS.                                    09022014
-      *                                                                 09023014
-           MOVE WS-CAB-LINEA-26            TO L99-LINEA                 09024014
-           PERFORM 999999-GRABAR-TS.                                    09025014
-      *                                                                 09026014
-           MOVE WS-CAB-LINEA-27            TO L99-LINEA                 09027014
-           PERFORM 999999-GRABAR-TS.                                    09028014
-      *                                                                 09029014
-           MOVE WS-CAB-LINEA-28            TO L99-LINEA                 09030014
-           PERFORM 999999-GRABAR-TS.                                    09031014
-      *                                                                 09032014
-           MOVE WS-CAB-LINEA-29            TO L99-LINEA                 09033014
-           PERFORM 999999-GRABAR-TS.                                    09034014
-      *                                                                 09035014
-           MOVE WS-CAB-LINEA-30            TO L99-LINEA                 09036014
-           PERFORM 999999-GRABAR-TS.                                    09037014
-      *                                                                 09038014
-           MOVE WS-CAB-LINEA-31            TO L99-LINEA                 09039014
-           PERFORM 999999-GRABAR-TS.                                    09040014
-      *                                                                 09041014
-           MOVE WS-CAB-LINEA-32            TO L99-LINEA                 09042014
-           PERFORM 999999-GRABAR-TS.                                    09043014
-      *                                                                 09044014
-           MOVE WS-CAB-LINEA-33            TO L99-LINEA                 09045014
-           PERFORM 999999-GRABAR-TS.                                    09046014
-      *                                                                 09047014
-           MOVE WS-CAB-LINEA-34            TO L99-LINEA                 09048014
-           PERFORM 999999-GRABAR-TS.                                    09049014
-      *                                                                 09050014
-       999999-IMPRIMIR-CONTRATO-FIN.                                    09051014
-           EXIT.                                                        09052014
-      ******************************************************************09053014
-      *                    999999-GRABAR-TS.                           *09054014
-      ******************************************************************09055014
-       999999-GRABAR-TS.                                                09056014
-      *                                                                 09057014
-           MOVE '+DC1'                      TO W-NOMBRE-COLA            09058014
-           MOVE CAA-TERMINAL                TO W-SUFIJO-TS              09059014
-           MOVE LENGTH OF VLNC9999          TO W-LONG-TS                09060014
-      *200702146-INI                                                    09061014
-      *    MOVE SPACES                      TO W-CONTENIDO-TS           09062014
-      *    MOVE 'VL011FM'                   TO W-NOMBRE-FORMATO         09063014
-      *200702146-FIN                                                    09064014
-           MOVE VLNC9999                    TO W-CONT-FORMATO           09065014
-           ADD +8                           TO W-LONG-TS.               09066014
+           MOVE SPACES            TO WS-VL01-L03-CUSTOD                 08906014
+      *                                                                 08907014
+           EVALUATE W520-PECRETOR                                       08908014
+             WHEN ZEROS                                                 08909014
+               CONTINUE                                                 08910014
+             WHEN 10                                                    08911014
+               MOVE '***CLTE CUSTODIO INEXISTENTE' TO WS-VL01-L03-CUSTOD08912014
+             WHEN 99                                                    08913014
+               INITIALIZE   QGECABC                                     08914014
+               MOVE 'LINK PE2C5201'      TO ABC-REFERENCIA              08915014
+               MOVE W520-TABLENAME       TO ABC-OBJETO-ERROR            08916014
+               PERFORM 999-ABEND-DB2                                    08917014
+             WHEN OTHER                                                 08918014
+               MOVE  -1                  TO TIT0101L                    08919014
+               MOVE 'VLE0907'            TO CAA-COD-ERROR               08920014
+               MOVE 'PE2C5201'           TO CAA-VAR1-ERROR              08921014
+               MOVE W520-PECRETOR        TO CAA-VAR2-ERROR              08922014
+               PERFORM 3-FINAL                                          08923014
+           END-EVALUATE.                                                08924014
+      *                                                                 08925014
+           IF  W520-PECRETOR = ZEROS                                    08926014
+              IF W520-SUJGRUP = 'F'                                     08927014
+                 STRING W520-NOMBRE DELIMITED BY '  ' ' '               08928014
+                        W520-PRIAPE DELIMITED BY '  ' ' '               08929014
+                        W520-SEGAPE DELIMITED BY '  '                   08930014
+                                             INTO WS-VL01-L03-CUSTOD    08931014
+              ELSE                                                      08932014
+                 STRING W520-NOMBRE DELIMITED BY SIZE                   08933014
+                        W520-PRIAPE DELIMITED BY SIZE                   08934014
+                        W520-SEGAPE DELIMITED BY SIZE                   08935014
+                                             INTO WS-VL01-L03-CUSTOD    08936014
+              END-IF                                                    08937014
+           END-IF.                                                      08938014
+      *200702146-INI                                                    08939014
+      ******************************************************************08940014
+      *                    000069-IMPRIMIR-CONTRATO                    *08941014
+      *   IMPRIMIMOS EL CONTRATO PARA CUSTODIA 0069 CONTINENTAL BOLSA  *08942014
+      ******************************************************************08943014
+       000069-IMPRIMIR-CONTRATO.                                        08944014
+      *-------------------------                                        08945014
+      *                                                                *08946014
+           MOVE SPACES               TO W-CONTENIDO-TS.                 08947014
+           MOVE 'VL291FM'            TO W-NOMBRE-FORMATO.               08948014
+      *                                                                *08949014
+           MOVE WS-291-LINEA-01      TO L99-LINEA.                      08950014
+           PERFORM 999999-GRABAR-TS.                                    08951014
+      *                                                                *08952014
+           MOVE WS-291-LINEA-02      TO L99-LINEA.                      08953014
+           PERFORM 999999-GRABAR-TS.                                    08954014
+      *                                                                 08955014
+       000069-IMPRIMIR-CONTRATO-FIN.                                    08956014
+           EXIT.                                                        08957014
+      *200702146-FIN                                                    08958014
+      ******************************************************************08959014
+      *                    999999-IMPRIMIR-CONTRATO                    *08960014
+      *   IMPRIMIMOS EL CONTRATO CON TODOS LOS DATOS NECESARIOS        *08961014
+      ******************************************************************08962014
+       999999-IMPRIMIR-CONTRATO.                                        08963014
+      *---------------------------                                      08964014
+      *200702146-INI                                                   *08965014
+           MOVE SPACES                     TO W-CONTENIDO-TS.           08966014
+           MOVE 'VL011FM'                  TO W-NOMBRE-FORMATO.         08967014
+      *200702146-FIN                                                   *08968014
+           MOVE WS-CAB-LINEA-01            TO L99-LINEA                 08969014
+           PERFORM 999999-GRABAR-TS.                                    08970014
+      *                                                                 08971014
+           MOVE WS-CAB-LINEA-02            TO L99-LINEA                 08972014
+           PERFORM 999999-GRABAR-TS.                                    08973014
+      *                                                                 08974014
+           MOVE WS-CAB-LINEA-03            TO L99-LINEA                 08975014
+           PERFORM 999999-GRABAR-TS.                                    08976014
+      *                                                                 08977014
+           MOVE WS-CAB-LINEA-04            TO L99-LINEA                 08978014
+           PERFORM 999999-GRABAR-TS.                                    08979014
+      *                                                                 08980014
+           MOVE WS-CAB-LINEA-05            TO L99-LINEA                 08981014
+           PERFORM 999999-GRABAR-TS.                                    08982014
+      *                                                                 08983014
+           MOVE WS-CAB-LINEA-06            TO L99-LINEA                 08984014
+           PERFORM 999999-GRABAR-TS.                                    08985014
+      *                                                                 08986014
+           MOVE WS-CAB-LINEA-07            TO L99-LINEA                 08987014
+           PERFORM 999999-GRABAR-TS.                                    08988014
+      *                                                                 08989014
+           MOVE WS-CAB-LINEA-08            TO L99-LINEA                 08990014
+           PERFORM 999999-GRABAR-TS.                                    08991014
+      *                                                                 08992014
+           MOVE WS-CAB-LINEA-09            TO L99-LINEA                 08993014
+           PERFORM 999999-GRABAR-TS.                                    08994014
+      *                                                                 08995014
+           MOVE WS-CAB-LINEA-10            TO L99-LINEA                 08996014
+           PERFORM 999999-GRABAR-TS.                                    08997014
+      *                                                                 08998014
+           MOVE WS-CAB-LINEA-11            TO L99-LINEA                 08999014
+           PERFORM 999999-GRABAR-TS.                                    09000014
+      *                                                                 09001014
+           MOVE WS-CAB-LINEA-12            TO L99-LINEA                 09002014
+           PERFORM 999999-GRABAR-TS.                                    09003014
+      *                                                                 09004014
+           MOVE WS-CAB-LINEA-13            TO L99-LINEA                 09005014
+           PERFORM 999999-GRABAR-TS.                                    09006014
+      *                                                                 09007014
+           MOVE WS-CAB-LINEA-14            TO L99-LINEA                 09008014
+           PERFORM 999999-GRABAR-TS.                                    09009014
+      *                                                                 09010014
+           MOVE WS-CAB-LINEA-15            TO L99-LINEA                 09011014
+           PERFORM 999999-GRABAR-TS.                                    09012014
+      *                                                                 09013014
+           MOVE WS-CAB-LINEA-16            TO L99-LINEA                 09014014
+           PERFORM 999999-GRABAR-TS.                                    09015014
+      *                                                                 09016014
+           MOVE WS-CAB-LINEA-17            TO L99-LINEA                 09017014
+           PERFORM 999999-GRABAR-TS.                                    09018014
+      *                                                                 09019014
+           MOVE WS-CAB-LINEA-18            TO L99-LINEA                 09020014
+           PERFORM 999999-GRABAR-TS.                                    09021014
+      *                                                                 09022014
+           MOVE WS-CAB-LINEA-19            TO L99-LINEA                 09023014
+           PERFORM 999999-GRABAR-TS.                                    09024014
+      *                                                                 09025014
+           MOVE WS-CAB-LINEA-20            TO L99-LINEA                 09026014
+           PERFORM 999999-GRABAR-TS.                                    09027014
+      *                                                                 09028014
+           MOVE WS-CAB-LINEA-21            TO L99-LINEA                 09029014
+           PERFORM 999999-GRABAR-TS.                                    09030014
+      *                                                                 09031014
+           MOVE WS-CAB-LINEA-22            TO L99-LINEA                 09032014
+           PERFORM 999999-GRABAR-TS.                                    09033014
+      *                                                                 09034014
+           MOVE WS-CAB-LINEA-23            TO L99-LINEA                 09035014
+           PERFORM 999999-GRABAR-TS.                                    09036014
+      *                                                                 09037014
+           MOVE WS-CAB-LINEA-24            TO L99-LINEA                 09038014
+           PERFORM 999999-GRABAR-TS.                                    09039014
+      *                                                                 09040014
+           MOVE WS-CAB-LINEA-25            TO L99-LINEA                 09041014
+           PERFORM 999999-GRABAR-TS.                                    09042014
+      *                                                                 09043014
+           MOVE WS-CAB-LINEA-26            TO L99-LINEA                 09044014
+           PERFORM 999999-GRABAR-TS.                                    09045014
+      *                                                                 09046014
+           MOVE WS-CAB-LINEA-27            TO L99-LINEA                 09047014
+           PERFORM 999999-GRABAR-TS.                                    09048014
+      *                                                                 09049014
+           MOVE WS-CAB-LINEA-28            TO L99-LINEA                 09050014
+           PERFORM 999999-GRABAR-TS.                                    09051014
+      *                                                                 09052014
+           MOVE WS-CAB-LINEA-29            TO L99-LINEA                 09053014
+           PERFORM 999999-GRABAR-TS.                                    09054014
+      *                                                                 09055014
+           MOVE WS-CAB-LINEA-30            TO L99-LINEA                 09056014
+           PERFORM 999999-GRABAR-TS.                                    09057014
+      *                                                                 09058014
+           MOVE WS-CAB-LINEA-31            TO L99-LINEA                 09059014
+           PERFORM 999999-GRABAR-TS.                                    09060014
+      *                                                                 09061014
+           MOVE WS-CAB-LINEA-32            TO L99-LINEA                 09062014
+           PERFORM 999999-GRABAR-TS.                                    09063014
+      *                                                                 09064014
+           MOVE WS-CAB-LINEA-33            TO L99-LINEA                 09065014
+           PERFORM 999999-GRABAR-TS.                                    09066014
       *                                                                 09067014
-           EXEC CICS                                                    09068014
-              WRITEQ TS  QUEUE (W-TS)                                   09069014
-                   FROM (W-CONTENIDO-TS)                                09070014
-                 LENGTH (W-LONG-TS)                                     09071014
-                   MAIN  NOHANDLE                                       09072014
-           END-EXEC.                                                    09073014
-      *                                                                 09074014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         09075014
-              PERFORM 999-ABEND-CICS                                    09076014
-           END-IF.                                                      09077014
-      *                                                                 09078014
-      ******************************************************************09079014
-       999999-GRABAR-TS-FIN. EXIT.                                      09080014
-      *                                                                 09081014
-       RUTINA-BGECMSC.                                                  09082014
-      *                                                                 09083014
-           MOVE END0101I                  TO MSC-SERVICIO(1:4)          09084014
-           MOVE CEN0101I                  TO MSC-SERVICIO(5:4)          09085014
-           MOVE DGT0101I                  TO MSC-SERVICIO(9:2)          09086014
-           MOVE '91'                      TO MSC-SERVICIO(11:2)         09087014
-           MOVE CTA0101I                  TO MSC-SERVICIO(13:7)         09088014
-           MOVE DG20101I                  TO MSC-SERVICIO(20:1)         09089014
-           MOVE '67'                      TO MSC-IND-SERVICIO           09090014
-           MOVE 'N'                       TO MSC-IND-ACUMULAR           09091014
-           MOVE 'S'                       TO MSC-IND-CANC               09092014
-           MOVE 'A'                       TO MSC-TIPO-OPER              09093014
-           MOVE CAA-ENTIDAD               TO MSC-ENTIDAD-ORI            09094014
-           MOVE CAA-CENTRO-CONT           TO MSC-CENTRO-ORI             09095014
-           MOVE CAA-USERID                TO MSC-USERID-ORI             09096014
-      *200306088-INI CAMBIO POR ASTA PET:200502035                      09097014
-      *    MOVE CAA-NETNAME-CONT          TO MSC-NETNAME-ORI            09098014
-           MOVE CAA-TERMINAL-CONT         TO MSC-NETNAME-ORI            09099014
-      *200306088-FIN                                                    09100014
+           MOVE WS-CAB-LINEA-34            TO L99-LINEA                 09068014
+           PERFORM 999999-GRABAR-TS.                                    09069014
+      *                                                                 09070014
+       999999-IMPRIMIR-CONTRATO-FIN.                                    09071014
+           EXIT.                                                        09072014
+      ******************************************************************09073014
+      *                    999999-GRABAR-TS.                           *09074014
+      ******************************************************************09075014
+       999999-GRABAR-TS.                                                09076014
+      *                                                                 09077014
+           MOVE '+DC1'                      TO W-NOMBRE-COLA            09078014
+           MOVE CAA-TERMINAL                TO W-SUFIJO-TS              09079014
+           MOVE LENGTH OF VLNC9999          TO W-LONG-TS                09080014
+      *200702146-INI                                                    09081014
+      *    MOVE SPACES                      TO W-CONTENIDO-TS           09082014
+      *    MOVE 'VL011FM'                   TO W-NOMBRE-FORMATO         09083014
+      *200702146-FIN                                                    09084014
+           MOVE VLNC9999                    TO W-CONT-FORMATO           09085014
+           ADD +8                           TO W-LONG-TS.               09086014
+      *                                                                 09087014
+           EXEC CICS                                                    09088014
+              WRITEQ TS  QUEUE (W-TS)                                   09089014
+                   FROM (W-CONTENIDO-TS)                                09090014
+                 LENGTH (W-LONG-TS)                                     09091014
+                   MAIN  NOHANDLE                                       09092014
+           END-EXEC.                                                    09093014
+      *                                                                 09094014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         09095014
+              PERFORM 999-ABEND-CICS                                    09096014
+           END-IF.                                                      09097014
+      *                                                                 09098014
+      ******************************************************************09099014
+       999999-GRABAR-TS-FIN. EXIT.                                      09100014
       *                                                                 09101014
-           EXEC CICS                                                    09102014
-              LINK PROGRAM  (BG2CMSC0)                                  09103014
-                   COMMAREA (BGECMSC)                                   09104014
-           END-EXEC.                                                    09105014
-      *                                                                 09106014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         09107014
-              MOVE 'ERROR EN BG2CMSC0'  TO ABC-REFERENCIA               09108014
-              MOVE 'BG2CMSC0'           TO ABC-OBJETO-ERROR             09109014
-              PERFORM 999-ABEND-CICS                                    09110014
-           END-IF                                                       09111014
-      *                                                                 09112014
-           EVALUATE MSC-CODERR                                          09113014
-               WHEN SPACES                                              09114014
-               WHEN 'BGE0002'                                           09115014
-                    CONTINUE                                            09116014
-               WHEN OTHER                                               09117014
-                    MOVE  -1            TO CTA0101L                     09118014
-                    MOVE 'VLE0907'      TO CAA-COD-ERROR                09119014
-                    MOVE 'BG2CMSC0'     TO CAA-VAR1-ERROR               09120014
-                    MOVE MSC-CODERR     TO CAA-VAR2-ERROR               09121014
-                    PERFORM 3-FINAL                                     09122014
-           END-EVALUATE.                                                09123014
-      *                                                                 09124014
-       RUTINA-BGECMSC-F. EXIT.                                          09125014
+       RUTINA-BGECMSC.                                                  09102014
+      *                                                                 09103014
+           MOVE END0101I                  TO MSC-SERVICIO(1:4)          09104014
+           MOVE CEN0101I                  TO MSC-SERVICIO(5:4)          09105014
+           MOVE DGT0101I                  TO MSC-SERVICIO(9:2)          09106014
+           MOVE '91'                      TO MSC-SERVICIO(11:2)         09107014
+           MOVE CTA0101I                  TO MSC-SERVICIO(13:7)         09108014
+           MOVE DG20101I                  TO MSC-SERVICIO(20:1)         09109014
+           MOVE '67'                      TO MSC-IND-SERVICIO           09110014
+           MOVE 'N'                       TO MSC-IND-ACUMULAR           09111014
+           MOVE 'S'                       TO MSC-IND-CANC               09112014
+           MOVE 'A'                       TO MSC-TIPO-OPER              09113014
+           MOVE CAA-ENTIDAD               TO MSC-ENTIDAD-ORI            09114014
+           MOVE CAA-CENTRO-CONT           TO MSC-CENTRO-ORI             09115014
+           MOVE CAA-USERID                TO MSC-USERID-ORI             09116014
+      *200306088-INI CAMBIO POR ASTA PET:200502035                      09117014
+      *    MOVE CAA-NETNAME-CONT          TO MSC-NETNAME-ORI            09118014
+           MOVE CAA-TERMINAL-CONT         TO MSC-NETNAME-ORI            09119014
+      *200306088-FIN                                                    09120014
+      *                                                                 09121014
+           EXEC CICS                                                    09122014
+              LINK PROGRAM  (BG2CMSC0)                                  09123014
+                   COMMAREA (BGECMSC)                                   09124014
+           END-EXEC.                                                    09125014
       *                                                                 09126014
-      *200306088-INI SE HABILITA ESTE PARRAFO FEB-2005                  09127014
-       BAJA-INTERVINIENTE.                                              09128014
-      ***************************************************************** 09129014
-      * ACCESO A LA RUTINA PE2C6000 PARA INDICAR A ALTAMIRA EL NUEVO    09130014
-      * INTERVINIENTE                                                   09131014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         09127014
+              MOVE 'ERROR EN BG2CMSC0'  TO ABC-REFERENCIA               09128014
+              MOVE 'BG2CMSC0'           TO ABC-OBJETO-ERROR             09129014
+              PERFORM 999-ABEND-CICS                                    09130014
+           END-IF                                                       09131014
       *                                                                 09132014
-      * PARA DAR DE BAJA EL CAMPO W600-FECHAPE DEBE IR A ESPACIOS     * 09133014
-      *                                                                 09134014
-      ***************************************************************** 09135014
-                                                                        09136014
-           INITIALIZE                   W600-REGISTRO.                  09137014
-           MOVE 'B'                  TO W600-PEYOPCIO                   09138014
-           MOVE SPACES               TO W600-NUMCLIEN                   09139014
-           MOVE SPACES               TO W600-CLAINTER                   09140014
-           MOVE SPACES               TO W600-SECINTER                   09141014
-                                                                        09142014
-           MOVE END0101O             TO W600-PECENTID                   09143014
-           MOVE CEN0101O             TO W600-OFIAPE                     09144014
-                                        W600-PENOFMOD                   09145014
-           MOVE PRD0101O             TO W600-CODISER                    09146014
-           MOVE CTA0101I(1:7)        TO W600-NUMECTA (1:7)              09147014
-           MOVE DG20101I             TO W600-NUMECTA (8:1)              09148014
-           MOVE CAA-USERID           TO W600-USUARIO                    09149014
-           MOVE 'VL'                 TO W600-APLICACIO                  09150014
-           MOVE SPACES               TO W600-FECHAPE                    09151014
-           MOVE CAA-FECHA-OPER(1:4)  TO W600-FECANCEL(1:4)              09152014
-           MOVE '-'                  TO W600-FECANCEL(5:1)              09153014
-           MOVE CAA-FECHA-OPER(5:2)  TO W600-FECANCEL(6:2)              09154014
-           MOVE '-'                  TO W600-FECANCEL(8:1)              09155014
-           MOVE CAA-FECHA-OPER(7:2)  TO W600-FECANCEL(9:2)              09156014
-                                                                        09157014
-           EXEC CICS                                                    09158014
-               LINK PROGRAM (PE2C6000)                                  09159014
-               COMMAREA     (W-PEWC6000)                                09160014
-           END-EXEC                                                     09161014
+           EVALUATE MSC-CODERR                                          09133014
+               WHEN SPACES                                              09134014
+               WHEN 'BGE0002'                                           09135014
+                    CONTINUE                                            09136014
+               WHEN OTHER                                               09137014
+                    MOVE  -1            TO CTA0101L                     09138014
+                    MOVE 'VLE0907'      TO CAA-COD-ERROR                09139014
+                    MOVE 'BG2CMSC0'     TO CAA-VAR1-ERROR               09140014
+                    MOVE MSC-CODERR     TO CAA-VAR2-ERROR               09141014
+                    PERFORM 3-FINAL                                     09142014
+           END-EVALUATE.                                                09143014
+      *                                                                 09144014
+       RUTINA-BGECMSC-F. EXIT.                                          09145014
+      *                                                                 09146014
+      *200306088-INI SE HABILITA ESTE PARRAFO FEB-2005                  09147014
+       BAJA-INTERVINIENTE.                                              09148014
+      ***************************************************************** 09149014
+      * ACCESO A LA RUTINA PE2C6000 PARA INDICAR A ALTAMIRA EL NUEVO    09150014
+      * INTERVINIENTE                                                   09151014
+      *                                                                 09152014
+      * PARA DAR DE BAJA EL CAMPO W600-FECHAPE DEBE IR A ESPACIOS     * 09153014
+      *                                                                 09154014
+      ***************************************************************** 09155014
+                                                                        09156014
+           INITIALIZE                   W600-REGISTRO.                  09157014
+           MOVE 'B'                  TO W600-PEYOPCIO                   09158014
+           MOVE SPACES               TO W600-NUMCLIEN                   09159014
+           MOVE SPACES               TO W600-CLAINTER                   09160014
+           MOVE SPACES               TO W600-SECINTER                   09161014
                                                                         09162014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             09163014
-              MOVE 'ERROR EN PE2C6000'  TO ABC-REFERENCIA               09164014
-              MOVE 'PE2C6000'           TO ABC-OBJETO-ERROR             09165014
-              PERFORM 999-ABEND-CICS                                    09166014
-           END-IF                                                       09167014
-                                                                        09168014
-           EVALUATE W600-PECRETOR                                       09169014
-      *200306088-INI                                                    09170014
-               WHEN '60'                                                09171014
-      *200306088-FIN                                                    09172014
-               WHEN '00'                                                09173014
-                    CONTINUE                                            09174014
-               WHEN OTHER                                               09175014
-                    MOVE  -1                  TO CTA0101L               09176014
-                    MOVE 'VLE0907'            TO CAA-COD-ERROR          09177014
-                    MOVE 'PE2C6000'           TO CAA-VAR1-ERROR         09178014
-                    MOVE W600-PECRETOR        TO CAA-VAR2-ERROR         09179014
-                    PERFORM 3-FINAL                                     09180014
-           END-EVALUATE.                                                09181014
+           MOVE END0101O             TO W600-PECENTID                   09163014
+           MOVE CEN0101O             TO W600-OFIAPE                     09164014
+                                        W600-PENOFMOD                   09165014
+           MOVE PRD0101O             TO W600-CODISER                    09166014
+           MOVE CTA0101I(1:7)        TO W600-NUMECTA (1:7)              09167014
+           MOVE DG20101I             TO W600-NUMECTA (8:1)              09168014
+           MOVE CAA-USERID           TO W600-USUARIO                    09169014
+           MOVE 'VL'                 TO W600-APLICACIO                  09170014
+           MOVE SPACES               TO W600-FECHAPE                    09171014
+           MOVE CAA-FECHA-OPER(1:4)  TO W600-FECANCEL(1:4)              09172014
+           MOVE '-'                  TO W600-FECANCEL(5:1)              09173014
+           MOVE CAA-FECHA-OPER(5:2)  TO W600-FECANCEL(6:2)              09174014
+           MOVE '-'                  TO W600-FECANCEL(8:1)              09175014
+           MOVE CAA-FECHA-OPER(7:2)  TO W600-FECANCEL(9:2)              09176014
+                                                                        09177014
+           EXEC CICS                                                    09178014
+               LINK PROGRAM (PE2C6000)                                  09179014
+               COMMAREA     (W-PEWC6000)                                09180014
+           END-EXEC                                                     09181014
                                                                         09182014
-       BAJA-INTERVINIENTE-F. EXIT.                                      09183014
-      *200306088-FIN                                                    09184014
-      *                                                                 09185014
-       REVINCULAR-CTA.                                                  09186014
-      *                                                                 09187014
-           IF NCC0101-COMM = NC20101-COMM                               09188014
-                                                                        09189014
-              INITIALIZE                     BGECMSC                    09190014
-                                                                        09191014
-              MOVE '1'                   TO MSC-FUNCION                 09192014
-              MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)             09193014
-              MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)             09194014
-              MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD                 09195014
-              MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA             09196014
-              PERFORM RUTINA-BGECMSC                                    09197014
-                 THRU RUTINA-BGECMSC-F                                  09198014
-           ELSE                                                         09199014
-                                                                        09200014
-              INITIALIZE                     BGECMSC                    09201014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             09183014
+              MOVE 'ERROR EN PE2C6000'  TO ABC-REFERENCIA               09184014
+              MOVE 'PE2C6000'           TO ABC-OBJETO-ERROR             09185014
+              PERFORM 999-ABEND-CICS                                    09186014
+           END-IF                                                       09187014
+                                                                        09188014
+           EVALUATE W600-PECRETOR                                       09189014
+      *200306088-INI                                                    09190014
+               WHEN '60'                                                09191014
+      *200306088-FIN                                                    09192014
+               WHEN '00'                                                09193014
+                    CONTINUE                                            09194014
+               WHEN OTHER                                               09195014
+                    MOVE  -1                  TO CTA0101L               09196014
+                    MOVE 'VLE0907'            TO CAA-COD-ERROR          09197014
+                    MOVE 'PE2C6000'           TO CAA-VAR1-ERROR         09198014
+                    MOVE W600-PECRETOR        TO CAA-VAR2-ERROR         09199014
+                    PERFORM 3-FINAL                                     09200014
+           END-EVALUATE.                                                09201014
                                                                         09202014
-              MOVE '1'                   TO MSC-FUNCION                 09203014
-              MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)             09204014
-              MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)             09205014
-              MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD                 09206014
-              MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA             09207014
-              PERFORM RUTINA-BGECMSC                                    09208014
-                 THRU RUTINA-BGECMSC-F                                  09209014
-                                                                        09210014
-              INITIALIZE                     BGECMSC                    09211014
-                                                                        09212014
-              MOVE '1'                   TO MSC-FUNCION                 09213014
-              MOVE NC20101-COMM(11:2)    TO MSC-CUENTA(1:2)             09214014
-              MOVE NC20101-COMM(13:8)    TO MSC-CUENTA(3:8)             09215014
-              MOVE NC20101-COMM(1:4)     TO MSC-ENTIDAD                 09216014
-              MOVE NC20101-COMM(5:4)     TO MSC-CENTRO-ALTA             09217014
-              PERFORM RUTINA-BGECMSC                                    09218014
-                 THRU RUTINA-BGECMSC-F                                  09219014
-           END-IF.                                                      09220014
-      *                                                                 09221014
-       REVINCULAR-CTA-FIN.   EXIT.                                      09222014
-      *                                                                 09223014
-       OBTENER-MONEDA.                                                  09224014
-      *                                                                 09225014
-           MOVE 1                 TO   W120-CDOPCION                    09226014
-           CALL 'TC9C1800'    USING  TCWC1200                           09227014
-                                                                        09228014
-           EVALUATE W120-RETORNO                                        09229014
-              WHEN '00'                                                 09230014
-                   CONTINUE                                             09231014
-              WHEN '20'                                                 09232014
-                   MOVE  'VLE1615'            TO  CAA-COD-ERROR         09233014
-                   MOVE  -1                   TO  MDA0101L              09234014
-                   PERFORM  3-FINAL                                     09235014
-              WHEN '99'                                                 09236014
-                   MOVE -1                    TO MDA0101L               09237014
-                   MOVE 'VLE0907'             TO CAA-COD-ERROR          09238014
-                   MOVE 'TC9C1800'            TO CAA-VAR1-ERROR         09239014
-                   MOVE W120-RETORNO          TO CAA-VAR2-ERROR         09240014
-                   PERFORM 3-FINAL                                      09241014
-              WHEN OTHER                                                09242014
-                   MOVE -1                    TO MDA0101L               09243014
-                   MOVE 'VLE0907'             TO CAA-COD-ERROR          09244014
-                   MOVE 'TC9C1800'            TO CAA-VAR1-ERROR         09245014
-                   MOVE W120-RETORNO          TO CAA-VAR2-ERROR         09246014
-                   PERFORM 3-FINAL                                      09247014
-           END-EVALUATE.                                                09248014
-                                                                        09249014
-       OBTENER-MONEDA-FIN.                                              09250014
-           EXIT.                                                        09251014
-       DESCRIPCION-OFICINA.                                             09252014
-           INITIALIZE                      W030-TCWC0300                09253014
-      *                                                                 09254014
-           MOVE  1                      TO W030-CDOPCIO                 09255014
-           MOVE CAA-ENTIDAD             TO W030-TCCENTITE               09256014
-           MOVE SUC0101O                TO W030-TCCOFICIE               09257014
-      *                                                                 09258014
-           EXEC CICS                                                    09259014
-                LINK PROGRAM (TC2C1500)                                 09260014
-                COMMAREA     (W-TCWC0300)                               09261014
-           END-EXEC.                                                    09262014
-      *                                                                 09263014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             09264014
-              INITIALIZE QGECABC                                        09265014
-              MOVE 'ERROR EN TC2C1500'  TO   ABC-REFERENCIA             09266014
-              MOVE 'TC2C1500'           TO   ABC-OBJETO-ERROR           09267014
-              PERFORM 999-ABEND-CICS                                    09268014
-           END-IF                                                       09269014
-      *                                                                 09270014
-           EVALUATE W030-RETORN                                         09271014
-               WHEN '00'                                                09272014
-                    MOVE W030-TCMOFCUR  TO NOF0101O                     09273014
-               WHEN '10'                                                09274014
-               WHEN '30'                                                09275014
-                    MOVE -1             TO CTA0101L                     09276014
-                    MOVE 'VLE0688'      TO CAA-COD-ERROR                09277014
-                    PERFORM 3-FINAL                                     09278014
-JIPC           WHEN '20'                                                09279014
- ||                 IF OPT-COMM = 'C' AND MSB-COMM = SPACES             09280014
- ||                    MOVE '** NO EXISTE **' TO NOF0101O               09281014
- ||                 ELSE                                                09282014
- ||                    MOVE -1             TO CTA0101L                  09283014
- ||                    MOVE 'VLE0688'      TO CAA-COD-ERROR             09284014
- ||                    PERFORM 3-FINAL                                  09285014
-JIPC                END-IF                                              09286014
-               WHEN OTHER                                               09287014
-                    MOVE -1             TO CTA0101L                     09288014
-                    MOVE 'VLE0907'      TO CAA-COD-ERROR                09289014
-                    MOVE 'TC2C1500'     TO CAA-VAR1-ERROR               09290014
-                    MOVE W030-RETORN    TO CAA-VAR2-ERROR               09291014
-                    PERFORM 3-FINAL                                     09292014
-           END-EVALUATE.                                                09293014
-      *                                                                 09294014
-       DESCRIPCION-OFICINA-FIN.   EXIT.                                 09295014
-      *                                                                 09296014
-      *ACCESO-VLDTSAB.                                                  09297014
-      *                                                                 09298014
-      *    EXEC SQL                                                     09299014
-      *         SELECT  VSAB_RUT                                        09300014
-      *           INTO :VSAB-RUT                                        09301014
-      *           FROM  VLDTSAB                                         09302014
-      *          WHERE  VSAB_CTAVALOR  = :VSAB-CTAVALOR                 09303014
-      *    END-EXEC                                                     09304014
-      *                                                                 09305014
-      *    MOVE SQLCODE TO SQLCODE-AUX                                  09306014
-      *                                                                 09307014
-      *    EVALUATE TRUE                                                09308014
-      *       WHEN DB2-OK                                               09309014
-      *            MOVE VSAB-RUT       TO  VARC-RUT                     09310014
-      *            MOVE 'S'            TO  VARC-INDSAB                  09311014
-      *                                                                 09312014
-      *       WHEN  DB2-NOTFND                                          09313014
-      *             MOVE  ZEROS        TO  VARC-RUT                     09314014
-      *             MOVE  'N'          TO  VARC-INDSAB                  09315014
+       BAJA-INTERVINIENTE-F. EXIT.                                      09203014
+      *200306088-FIN                                                    09204014
+      *                                                                 09205014
+       REVINCULAR-CTA.                                                  09206014
+      *                                                                 09207014
+           IF NCC0101-COMM = NC20101-COMM                               09208014
+                                                                        09209014
+              INITIALIZE                     BGECMSC                    09210014
+                                                                        09211014
+              MOVE '1'                   TO MSC-FUNCION                 09212014
+              MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)             09213014
+              MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)             09214014
+              MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD                 09215014
+              MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA             09216014
+              PERFORM RUTINA-BGECMSC                                    09217014
+                 THRU RUTINA-BGECMSC-F                                  09218014
+           ELSE                                                         09219014
+                                                                        09220014
+              INITIALIZE                     BGECMSC                    09221014
+                                                                        09222014
+              MOVE '1'                   TO MSC-FUNCION                 09223014
+              MOVE NCC0101-COMM(11:2)    TO MSC-CUENTA(1:2)             09224014
+              MOVE NCC0101-COMM(13:8)    TO MSC-CUENTA(3:8)             09225014
+              MOVE NCC0101-COMM(1:4)     TO MSC-ENTIDAD                 09226014
+              MOVE NCC0101-COMM(5:4)     TO MSC-CENTRO-ALTA             09227014
+              PERFORM RUTINA-BGECMSC                                    09228014
+                 THRU RUTINA-BGECMSC-F                                  09229014
+                                                                        09230014
+              INITIALIZE                     BGECMSC                    09231014
+                                                                        09232014
+              MOVE '1'                   TO MSC-FUNCION                 09233014
+              MOVE NC20101-COMM(11:2)    TO MSC-CUENTA(1:2)             09234014
+              MOVE NC20101-COMM(13:8)    TO MSC-CUENTA(3:8)             09235014
+              MOVE NC20101-COMM(1:4)     TO MSC-ENTIDAD                 09236014
+              MOVE NC20101-COMM(5:4)     TO MSC-CENTRO-ALTA             09237014
+              PERFORM RUTINA-BGECMSC                                    09238014
+                 THRU RUTINA-BGECMSC-F                                  09239014
+           END-IF.                                                      09240014
+      *                                                                 09241014
+       REVINCULAR-CTA-FIN.   EXIT.                                      09242014
+      *                                                                 09243014
+       OBTENER-MONEDA.                                                  09244014
+      *                                                                 09245014
+           MOVE 1                 TO   W120-CDOPCION                    09246014
+           CALL 'TC9C1800'    USING  TCWC1200                           09247014
+                                                                        09248014
+           EVALUATE W120-RETORNO                                        09249014
+              WHEN '00'                                                 09250014
+                   CONTINUE                                             09251014
+              WHEN '20'                                                 09252014
+                   MOVE  'VLE1615'            TO  CAA-COD-ERROR         09253014
+                   MOVE  -1                   TO  MDA0101L              09254014
+                   PERFORM  3-FINAL                                     09255014
+              WHEN '99'                                                 09256014
+                   MOVE -1                    TO MDA0101L               09257014
+                   MOVE 'VLE0907'             TO CAA-COD-ERROR          09258014
+                   MOVE 'TC9C1800'            TO CAA-VAR1-ERROR         09259014
+                   MOVE W120-RETORNO          TO CAA-VAR2-ERROR         09260014
+                   PERFORM 3-FINAL                                      09261014
+              WHEN OTHER                                                09262014
+                   MOVE -1                    TO MDA0101L               09263014
+                   MOVE 'VLE0907'             TO CAA-COD-ERROR          09264014
+                   MOVE 'TC9C1800'            TO CAA-VAR1-ERROR         09265014
+                   MOVE W120-RETORNO          TO CAA-VAR2-ERROR         09266014
+                   PERFORM 3-FINAL                                      09267014
+           END-EVALUATE.                                                09268014
+                                                                        09269014
+       OBTENER-MONEDA-FIN.                                              09270014
+           EXIT.                                                        09271014
+       DESCRIPCION-OFICINA.                                             09272014
+           INITIALIZE                      W030-TCWC0300                09273014
+      *                                                                 09274014
+           MOVE  1                      TO W030-CDOPCIO                 09275014
+           MOVE CAA-ENTIDAD             TO W030-TCCENTITE               09276014
+           MOVE SUC0101O                TO W030-TCCOFICIE               09277014
+      *                                                                 09278014
+           EXEC CICS                                                    09279014
+                LINK PROGRAM (TC2C1500)                                 09280014
+                COMMAREA     (W-TCWC0300)                               09281014
+           END-EXEC.                                                    09282014
+      *                                                                 09283014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             09284014
+              INITIALIZE QGECABC                                        09285014
+              MOVE 'ERROR EN TC2C1500'  TO   ABC-REFERENCIA             09286014
+              MOVE 'TC2C1500'           TO   ABC-OBJETO-ERROR           09287014
+              PERFORM 999-ABEND-CICS                                    09288014
+           END-IF                                                       09289014
+      *                                                                 09290014
+           EVALUATE W030-RETORN                                         09291014
+               WHEN '00'                                                09292014
+                    MOVE W030-TCMOFCUR  TO NOF0101O                     09293014
+               WHEN '10'                                                09294014
+               WHEN '30'                                                09295014
+                    MOVE -1             TO CTA0101L                     09296014
+                    MOVE 'VLE0688'      TO CAA-COD-ERROR                09297014
+                    PERFORM 3-FINAL                                     09298014
+JIPC           WHEN '20'                                                09299014
+ ||                 IF OPT-COMM = 'C' AND MSB-COMM = SPACES             09300014
+ ||                    MOVE '** NO EXISTE **' TO NOF0101O               09301014
+ ||                 ELSE                                                09302014
+ ||                    MOVE -1             TO CTA0101L                  09303014
+ ||                    MOVE 'VLE0688'      TO CAA-COD-ERROR             09304014
+ ||                    PERFORM 3-FINAL                                  09305014
+JIPC                END-IF                                              09306014
+               WHEN OTHER                                               09307014
+                    MOVE -1             TO CTA0101L                     09308014
+                    MOVE 'VLE0907'      TO CAA-COD-ERROR                09309014
+                    MOVE 'TC2C1500'     TO CAA-VAR1-ERROR               09310014
+                    MOVE W030-RETORN    TO CAA-VAR2-ERROR               09311014
+                    PERFORM 3-FINAL                                     09312014
+           END-EVALUATE.                                                09313014
+      *                                                                 09314014
+       DESCRIPCION-OFICINA-FIN.   EXIT.                                 09315014
       *                                                                 09316014
-      *       WHEN OTHER                                                09317014
-      *            MOVE 'SELECT'       TO  ABC-REFERENCIA               09318014
-      *            MOVE 'VLDTSAB'      TO  ABC-OBJETO-ERROR             09319014
-      *            PERFORM 999-ABEND-DB2                                09320014
-      *                                                                 09321014
-      *    END-EVALUATE.                                                09322014
-      *                                                                 09323014
-      *A2011-RUTLOG-I                                                   09324014
-      *    INITIALIZE W-VLWCLOG0                                        09325014
-      *               LOGVLDTSAB                                        09326014
-      *    MOVE 'VLDTSAB'             TO  VL7LOG-TABLA                  09327014
-      *    MOVE 'SELECT'              TO  VL7LOG-OPERACION              09328014
-      *    MOVE LENGTH OF DCLVLDTSAB  TO  VL7LOG-REGISTRO-LEN           09329014
-      *    MOVE DCLVLDTSAB            TO  LOGVLDTSAB                    09330014
-      *    MOVE LOGVLDTSAB            TO  VL7LOG-REGISTRO-TEXT          09331014
-      *    PERFORM LLAMAR-VL7CRLOG                                      09332014
-      *       THRU LLAMAR-VL7CRLOG-FIN.                                 09333014
-      *A2011-RUTLOG-F                                                   09334014
-      *ACCESO-VLDTSAB-FIN.    EXIT.                                     09335014
+      *ACCESO-VLDTSAB.                                                  09317014
+      *                                                                 09318014
+      *    EXEC SQL                                                     09319014
+      *         SELECT  VSAB_RUT                                        09320014
+      *           INTO :VSAB-RUT                                        09321014
+      *           FROM  VLDTSAB                                         09322014
+      *          WHERE  VSAB_CTAVALOR  = :VSAB-CTAVALOR                 09323014
+      *    END-EXEC                                                     09324014
+      *                                                                 09325014
+      *    MOVE SQLCODE TO SQLCODE-AUX                                  09326014
+      *                                                                 09327014
+      *    EVALUATE TRUE                                                09328014
+      *       WHEN DB2-OK                                               09329014
+      *            MOVE VSAB-RUT       TO  VARC-RUT                     09330014
+      *            MOVE 'S'            TO  VARC-INDSAB                  09331014
+      *                                                                 09332014
+      *       WHEN  DB2-NOTFND                                          09333014
+      *             MOVE  ZEROS        TO  VARC-RUT                     09334014
+      *             MOVE  'N'          TO  VARC-INDSAB                  09335014
       *                                                                 09336014
-       ACCESO-VLDTXBO.                                                  09337014
-      *                                                                 09338014
-           EXEC SQL                                                     09339014
-                SELECT  VXBO_CTAECOS                                    09340014
-                     ,  VXBO_CTAECOD                                    09341014
-                  INTO :VXBO-CTAECOS                                    09342014
-                     , :VXBO-CTAECOD                                    09343014
-                  FROM  VLDTXBO                                         09344014
-                 WHERE  VXBO_CLABOL = :VXBO-CLABOL                      09345014
-           END-EXEC.                                                    09346014
-      *                                                                 09347014
-           MOVE SQLCODE TO SQLCODE-AUX                                  09348014
-      *                                                                 09349014
-           EVALUATE TRUE                                                09350014
-               WHEN DB2-OK                                              09351014
-                    CONTINUE                                            09352014
-               WHEN DB2-NOTFND                                          09353014
-                    MOVE -1          TO  NCC0101L                       09354014
-                    MOVE 'VLE0032'   TO  CAA-COD-ERROR                  09355014
-                    PERFORM 3-FINAL                                     09356014
-               WHEN OTHER                                               09357014
-                    MOVE 'SELECT'    TO  ABC-REFERENCIA                 09358014
-                    MOVE 'VLDTXBO'   TO  ABC-OBJETO-ERROR               09359014
-                    PERFORM 999-ABEND-DB2                               09360014
-           END-EVALUATE.                                                09361014
-      *                                                                 09362014
-       ACCESO-VLDTXBO-FIN.    EXIT.                                     09363014
-      *                                                                 09364014
-      *RUTINA-DOMICILIOS.                                               09365014
-      *                                                                 09366014
-      *RUTINA-DOMICILIOS-FIN.   EXIT.                                   09367014
-      *                                                                 09368014
-      *DOMICILIO.                                                       09369014
-      *                                                                 09370014
-      *    INITIALIZE                     PEWC8235                      09371014
-      *                                                                 09372014
-      *    MOVE TIT0101I              TO PEWC8035-NUMCLIEN              09373014
-      *    MOVE DCO0101I              TO PEWC8035-NUMDOMIC              09374014
-      *                                                                 09375014
-      *    EXEC CICS                                                    09376014
-      *       LINK PROGRAM ('PE2C8035')                                 09377014
-      *       COMMAREA (PEWC8235)                                       09378014
-      *    END-EXEC                                                     09379014
-      *                                                                 09380014
-      *    IF EIBRESP NOT = DFHRESP(NORMAL)                             09381014
-      *       MOVE 'ERROR EN PE2C8035'  TO ABC-REFERENCIA               09382014
-      *       MOVE 'PE2C8035'           TO ABC-OBJETO-ERROR             09383014
-      *       PERFORM 999-ABEND-CICS                                    09384014
-      *    END-IF.                                                      09385014
+      *       WHEN OTHER                                                09337014
+      *            MOVE 'SELECT'       TO  ABC-REFERENCIA               09338014
+      *            MOVE 'VLDTSAB'      TO  ABC-OBJETO-ERROR             09339014
+      *            PERFORM 999-ABEND-DB2                                09340014
+      *                                                                 09341014
+      *    END-EVALUATE.                                                09342014
+      *                                                                 09343014
+      *A2011-RUTLOG-I                                                   09344014
+      *    INITIALIZE W-VLWCLOG0                                        09345014
+      *               LOGVLDTSAB                                        09346014
+      *    MOVE 'VLDTSAB'             TO  VL7LOG-TABLA                  09347014
+      *    MOVE 'SELECT'              TO  VL7LOG-OPERACION              09348014
+      *    MOVE LENGTH OF DCLVLDTSAB  TO  VL7LOG-REGISTRO-LEN           09349014
+      *    MOVE DCLVLDTSAB            TO  LOGVLDTSAB                    09350014
+      *    MOVE LOGVLDTSAB            TO  VL7LOG-REGISTRO-TEXT          09351014
+      *    PERFORM LLAMAR-VL7CRLOG                                      09352014
+      *       THRU LLAMAR-VL7CRLOG-FIN.                                 09353014
+      *A2011-RUTLOG-F                                                   09354014
+      *ACCESO-VLDTSAB-FIN.    EXIT.                                     09355014
+      *                                                                 09356014
+       ACCESO-VLDTXBO.                                                  09357014
+      *                                                                 09358014
+           EXEC SQL                                                     09359014
+                SELECT  VXBO_CTAECOS                                    09360014
+                     ,  VXBO_CTAECOD                                    09361014
+                  INTO :VXBO-CTAECOS                                    09362014
+                     , :VXBO-CTAECOD                                    09363014
+                  FROM  VLDTXBO                                         09364014
+                 WHERE  VXBO_CLABOL = :VXBO-CLABOL                      09365014
+           END-EXEC.                                                    09366014
+      *                                                                 09367014
+           MOVE SQLCODE TO SQLCODE-AUX                                  09368014
+      *                                                                 09369014
+           EVALUATE TRUE                                                09370014
+               WHEN DB2-OK                                              09371014
+                    CONTINUE                                            09372014
+               WHEN DB2-NOTFND                                          09373014
+                    MOVE -1          TO  NCC0101L                       09374014
+                    MOVE 'VLE0032'   TO  CAA-COD-ERROR                  09375014
+                    PERFORM 3-FINAL                                     09376014
+               WHEN OTHER                                               09377014
+                    MOVE 'SELECT'    TO  ABC-REFERENCIA                 09378014
+                    MOVE 'VLDTXBO'   TO  ABC-OBJETO-ERROR               09379014
+                    PERFORM 999-ABEND-DB2                               09380014
+           END-EVALUATE.                                                09381014
+      *                                                                 09382014
+       ACCESO-VLDTXBO-FIN.    EXIT.                                     09383014
+      *                                                                 09384014
+      *RUTINA-DOMICILIOS.                                               09385014
       *                                                                 09386014
-      *DOMICILIO-F. EXIT.                                               09387014
+      *RUTINA-DOMICILIOS-FIN.   EXIT.                                   09387014
       *                                                                 09388014
-      ******************************************************************09389014
-      *  PARA OBTENER LA FACULTAD Y LA CONFORMIDAD CORRESPONDIENTE.     09390014
-      ******************************************************************09391014
-       999999-VERIFICA-FACULTADES.                                      09392014
-           INITIALIZE LEWCCFA0-01.                                      09393014
-                                                                        09394014
-           MOVE CAA-USERID       TO WFA-USERID.                         09395014
-           MOVE CAA-CODTRAN      TO WFA-CODTRA.                         09396014
-           MOVE CAA-CODTRAN(1:2) TO WFA-CODSER.                         09397014
-           MOVE CAA-TECLA        TO WFA-TECLA.                          09398014
-           MOVE '00'             TO WFA-NROCAM.                         09399014
-           MOVE CAA-FECHA-OPER   TO WFA-FECHA-OPER.                     09400014
-           MOVE CAA-ENTIDAD      TO WFA-ENTIDAD.                        09401014
-           MOVE CAA-CENTRO-CONT  TO WFA-CENTRO-CONT.                    09402014
-                                                                        09403014
-           EXEC CICS                                                    09404014
-              LINK  PROGRAM (LE6CCFA0)                                  09405014
-              COMMAREA    (LEWCCFA0-01)                                 09406014
-           END-EXEC.                                                    09407014
-                                                                        09408014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         09409014
-              MOVE  'ERROR EN LE6CCFA0'  TO  ABC-REFERENCIA             09410014
-              MOVE  'LE6CCFA0'           TO  ABC-OBJETO-ERROR           09411014
-              PERFORM 999-ABEND-CICS                                    09412014
-           END-IF.                                                      09413014
+      *DOMICILIO.                                                       09389014
+      *                                                                 09390014
+      *    INITIALIZE                     PEWC8235                      09391014
+      *                                                                 09392014
+      *    MOVE TIT0101I              TO PEWC8035-NUMCLIEN              09393014
+      *    MOVE DCO0101I              TO PEWC8035-NUMDOMIC              09394014
+      *                                                                 09395014
+      *    EXEC CICS                                                    09396014
+      *       LINK PROGRAM ('PE2C8035')                                 09397014
+      *       COMMAREA (PEWC8235)                                       09398014
+      *    END-EXEC                                                     09399014
+      *                                                                 09400014
+      *    IF EIBRESP NOT = DFHRESP(NORMAL)                             09401014
+      *       MOVE 'ERROR EN PE2C8035'  TO ABC-REFERENCIA               09402014
+      *       MOVE 'PE2C8035'           TO ABC-OBJETO-ERROR             09403014
+      *       PERFORM 999-ABEND-CICS                                    09404014
+      *    END-IF.                                                      09405014
+      *                                                                 09406014
+      *DOMICILIO-F. EXIT.                                               09407014
+      *                                                                 09408014
+      ******************************************************************09409014
+      *  PARA OBTENER LA FACULTAD Y LA CONFORMIDAD CORRESPONDIENTE.     09410014
+      ******************************************************************09411014
+       999999-VERIFICA-FACULTADES.                                      09412014
+           INITIALIZE LEWCCFA0-01.                                      09413014
                                                                         09414014
-           EVALUATE WFA-COD-ERROR                                       09415014
-               WHEN '00'                                                09416014
-                   CONTINUE                                             09417014
-               WHEN '99'                                                09418014
-                   MOVE -1                   TO  END0101L               09419014
-                   MOVE WFA-MEN-ERROR        TO  CAA-COD-ERROR          09420014
-                   MOVE WFA-VAR1-ERROR       TO  CAA-VAR1-ERROR         09421014
-                   MOVE WFA-VAR1-ERROR       TO  CAA-VAR2-ERROR         09422014
-                   PERFORM 3-FINAL                                      09423014
-               WHEN OTHER                                               09424014
-                   MOVE WFA-MEN-ERROR        TO  CAA-COD-ERROR          09425014
-                   MOVE WFA-VAR1-ERROR       TO  CAA-VAR1-ERROR         09426014
-                   MOVE WFA-VAR1-ERROR       TO  CAA-VAR2-ERROR         09427014
-                   PERFORM 3-FINAL                                      09428014
-           END-EVALUATE.                                                09429014
-      *A2012-I                                                          09430014
-       TRATAR-IMPRESO.                                                  09431014
-      *                                                                 09432014
-           PERFORM ACCEDER-VLDTARC                                      09433014
-              THRU ACCEDER-VLDTARC-FIN                                  09434014
-           PERFORM BUSCAR-TITULAR                                       09435014
-              THRU BUSCAR-TITULAR-FIN                                   09436014
-           PERFORM ACCEDER-VLDTXMI                                      09437014
-              THRU ACCEDER-VLDTXMI-FIN                                  09438014
-           IF VARC-CENTAD = 0069 OR 2010                                09439014
-              MOVE  -1                    TO NCC0101L                   09440014
-              MOVE 'VLE2169'              TO CAA-COD-ERROR              09441014
-              MOVE 'IMPRESION POR OPCION' TO CAA-VAR1-ERROR             09442014
-              MOVE 'FICHA REGISTRO S.A.B' TO CAA-VAR2-ERROR             09443014
-              PERFORM 3-FINAL                                           09444014
-           END-IF                                                       09445014
-           IF VXMI-IMPALT NOT = 'N'                                     09446014
-              IF VARC-INDIMP NOT = 'S'                                  09447014
-                 IF VARC-VALEXTRJ = 'J' OR 'F' OR 'M' OR 'B' OR         09448014
-                   (VARC-VALEXTRJ = 'E' AND SW-PERSONA = 'J')           09449014
-      *** COMPROBAMOS SI TIENE REPRESENTANTES ADMIN. CARTERA - SAB      09450014
-                    PERFORM ACCEDER-VLDTADT-2                           09451014
-                       THRU ACCEDER-VLDTADT-2-FIN                       09452014
-                 END-IF                                                 09453014
-                 PERFORM ACCEDER-VLDTADT                                09454014
-                    THRU ACCEDER-VLDTADT-FIN                            09455014
-      *@ZAL-INI                                                         09456014
-      *          IF VARC-NUMMAN = W-COUNT                               09457014
-                 IF VARC-GRUPO-CTAS = W-COUNT                           09458014
-      *@ZAL-FIN                                                         09459014
-      *200702146-INI                                                    09460014
-      *              PERFORM 999-TRATAR-JETFORM                         09461014
-      *                 THRU 999-TRATAR-JETFORM-FIN                     09462014
-                     IF ENT0101I = '0069' OR '2010'                     09463014
-                        PERFORM 069-TRATAR-JETFORM                      09464014
-                           THRU 069-TRATAR-JETFORM-FIN                  09465014
-                     ELSE                                               09466014
-                        PERFORM 999-TRATAR-JETFORM                      09467014
-                           THRU 999-TRATAR-JETFORM-FIN                  09468014
-                     END-IF                                             09469014
-      *200702146-FIN                                                    09470014
-                     PERFORM 999-GRABAR-JETFORM                         09471014
-                        THRU 999-GRABAR-JETFORM-FIN                     09472014
-                     PERFORM 223-RELACION-PRODUCTO                      09473014
-                        THRU 223-RELACION-PRODUCTO-FIN                  09474014
-                     PERFORM ACTUALIZAR-VLDTARC                         09475014
-                        THRU ACTUALIZAR-VLDTARC-FIN                     09476014
-                     MOVE 'VLA0068'         TO CAA-COD-AVISO1           09477014
-                     MOVE -1                TO CTA0101L                 09478014
-                 ELSE                                                   09479014
-                     MOVE 'VLE1648' TO CAA-COD-ERROR                    09480014
-                     MOVE -1        TO CTA0101L                         09481014
-                     PERFORM 3-FINAL                                    09482014
-                 END-IF                                                 09483014
-              ELSE                                                      09484014
-                MOVE 'VLE1647' TO CAA-COD-ERROR                         09485014
-                MOVE -1        TO CTA0101L                              09486014
-                PERFORM 3-FINAL                                         09487014
-              END-IF                                                    09488014
-           ELSE                                                         09489014
-              MOVE 'VLA0072'         TO CAA-COD-AVISO1                  09490014
-              MOVE -1                TO CTA0101L                        09491014
-           END-IF.                                                      09492014
-       TRATAR-IMPRESO-FIN. EXIT.                                        09493014
-      *                                                                 09494014
-       ACCEDER-VLDTADT.                                                 09495014
-      *                                                                 09496014
-           MOVE CTA0101I                    TO W-CUENTA                 09497014
-           MOVE W-CUENTA                    TO VADT-CUENTA              09498014
-           MOVE '4'                         TO VADT-CLTITU              09499014
-      *                                                                 09500014
-           EXEC SQL                                                     09501014
-                SELECT  COUNT(*)                                        09502014
-                  INTO :W-COUNT                                         09503014
-                  FROM  VLDTADT                                         09504014
-                 WHERE  VADT_CUENTA  = :VADT-CUENTA                     09505014
-                  AND   VADT_CLTITU  = :VADT-CLTITU                     09506014
-           END-EXEC                                                     09507014
-      *                                                                 09508014
-           MOVE SQLCODE TO SQLCODE-AUX                                  09509014
-      *                                                                 09510014
-           EVALUATE TRUE                                                09511014
-              WHEN DB2-OK                                               09512014
-                   CONTINUE                                             09513014
+           MOVE CAA-USERID       TO WFA-USERID.                         09415014
+           MOVE CAA-CODTRAN      TO WFA-CODTRA.                         09416014
+           MOVE CAA-CODTRAN(1:2) TO WFA-CODSER.                         09417014
+           MOVE CAA-TECLA        TO WFA-TECLA.                          09418014
+      *RITM49018-INI                                                    09418510
+      *    MOVE '00'             TO WFA-NROCAM.                        *09418520
+LRH@15     PERFORM DETERMINA-NROCAM                                     09418530
+LRH@15        THRU DETERMINA-NROCAM-FIN                                 09418540
+      *RITM49018-FIN                                                    09418550
+           MOVE CAA-FECHA-OPER   TO WFA-FECHA-OPER.                     09420014
+           MOVE CAA-ENTIDAD      TO WFA-ENTIDAD.                        09421014
+           MOVE CAA-CENTRO-CONT  TO WFA-CENTRO-CONT.                    09422014
+                                                                        09423014
+           EXEC CICS                                                    09424014
+              LINK  PROGRAM (LE6CCFA0)                                  09425014
+              COMMAREA    (LEWCCFA0-01)                                 09426014
+           END-EXEC.                                                    09427014
+                                                                        09428014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         09429014
+              MOVE  'ERROR EN LE6CCFA0'  TO  ABC-REFERENCIA             09430014
+              MOVE  'LE6CCFA0'           TO  ABC-OBJETO-ERROR           09431014
+              PERFORM 999-ABEND-CICS                                    09432014
+           END-IF.                                                      09433014
+                                                                        09434014
+           EVALUATE WFA-COD-ERROR                                       09435014
+               WHEN '00'                                                09436014
+                   CONTINUE                                             09437014
+               WHEN '99'                                                09438014
+                   MOVE -1                   TO  END0101L               09439014
+                   MOVE WFA-MEN-ERROR        TO  CAA-COD-ERROR          09440014
+                   MOVE WFA-VAR1-ERROR       TO  CAA-VAR1-ERROR         09441014
+                   MOVE WFA-VAR1-ERROR       TO  CAA-VAR2-ERROR         09442014
+                   PERFORM 3-FINAL                                      09443014
+               WHEN OTHER                                               09444014
+                   MOVE WFA-MEN-ERROR        TO  CAA-COD-ERROR          09445014
+                   MOVE WFA-VAR1-ERROR       TO  CAA-VAR1-ERROR         09446014
+                   MOVE WFA-VAR1-ERROR       TO  CAA-VAR2-ERROR         09447014
+                   PERFORM 3-FINAL                                      09448014
+           END-EVALUATE.                                                09449014
+      *RITM49018-INI                                                   *09449110
+      ******************************************************************09449130
+      *  DETERMINA EL NROCAM DE FACULTADES SEGUN LA OPCION (ALTA,       *09449150
+      *  MODIFICACION O BAJA) QUE SE VA A EJECUTAR, EN VEZ DE VERIFICAR *09449170
+      *  SIEMPRE CONTRA LA MISMA CAMARA '00'.                           *09449190
+      ******************************************************************09449210
+LRH@15 DETERMINA-NROCAM.                                                 09449230
+LRH@15     MOVE WFA-NROCAM-DEFAULT    TO WFA-NROCAM                      09449250
+LRH@15     MOVE ZEROS                 TO IN-CAM                          09449270
+LRH@15     PERFORM BUSCA-NROCAM                                          09449290
+LRH@15        UNTIL IN-CAM NOT LESS CONT-NROCAM.                         09449310
+LRH@15 DETERMINA-NROCAM-FIN. EXIT.                                        09449330
+      *                                                                 *09449350
+LRH@15 BUSCA-NROCAM.                                                     09449370
+LRH@15     ADD 1                      TO IN-CAM                          09449390
+LRH@15     EVALUATE TB-NROCAM-OPCION (IN-CAM)                            09449405
+LRH@15         WHEN 'A'                                                  09449410
+LRH@15             IF OPT-COMM = 'A' AND MSB-COMM = SPACES               09449415
+LRH@15                MOVE TB-NROCAM-COD (IN-CAM)  TO WFA-NROCAM         09449420
+LRH@15                MOVE CONT-NROCAM             TO IN-CAM             09449425
+LRH@15             END-IF                                                09449430
+LRH@15         WHEN OTHER                                                09449440
+LRH@15             IF MSB-COMM = TB-NROCAM-OPCION (IN-CAM)               09449450
+LRH@15                MOVE TB-NROCAM-COD (IN-CAM)  TO WFA-NROCAM         09449455
+LRH@15                MOVE CONT-NROCAM             TO IN-CAM             09449460
+LRH@15             END-IF                                                09449465
+LRH@15     END-EVALUATE.                                                 09449470
+      *RITM49018-FIN                                                    09449490
+      *A2012-I                                                          09450014
+       TRATAR-IMPRESO.                                                  09451014
+      *                                                                 09452014
+           PERFORM ACCEDER-VLDTARC                                      09453014
+              THRU ACCEDER-VLDTARC-FIN                                  09454014
+           PERFORM BUSCAR-TITULAR                                       09455014
+              THRU BUSCAR-TITULAR-FIN                                   09456014
+           PERFORM ACCEDER-VLDTXMI                                      09457014
+              THRU ACCEDER-VLDTXMI-FIN                                  09458014
+           IF (VARC-CENTAD = 0069 OR VARC-CENTAD = 2010) AND            09459100
+      *LRH@3-INI                                                        09459110
+      *SE PERMITE LA REIMPRESION AUNQUE EL CUSTODIO SEA SAB (0069/2010) 09459120
+      *SI EL CONTRATO YA FUE IMPRESO; EL PF7 ES UNA PETICION EXPLICITA  09459130
+      *DE REIMPRESION DEL USUARIO Y NO DEBE TRATARSE COMO DEFINITIVA    09459140
+      *LRH@3-FIN                                                        09459150
+              VARC-INDIMP NOT = 'S'                                     09459160
+              MOVE  -1                    TO NCC0101L                   09459170
+              MOVE 'VLE2169'              TO CAA-COD-ERROR              09459180
+              MOVE 'IMPRESION POR OPCION' TO CAA-VAR1-ERROR             09459190
+              MOVE 'FICHA REGISTRO S.A.B' TO CAA-VAR2-ERROR             09459200
+              PERFORM 3-FINAL                                           09459210
+           END-IF                                                       09459220
+           IF VXMI-IMPALT NOT = 'N'                                     09459230
+      *LRH@3-INI                                                        09459240
+      *IF VARC-INDIMP NOT = 'S'                                         09459250
+              IF VARC-VALEXTRJ = 'J' OR 'F' OR 'M' OR 'B' OR            09459260
+                (VARC-VALEXTRJ = 'E' AND SW-PERSONA = 'J')              09459270
+      *** COMPROBAMOS SI TIENE REPRESENTANTES ADMIN. CARTERA - SAB      09459280
+                 PERFORM ACCEDER-VLDTADT-2                              09459290
+                    THRU ACCEDER-VLDTADT-2-FIN                          09459300
+              END-IF                                                    09459310
+              PERFORM ACCEDER-VLDTADT                                   09459320
+                 THRU ACCEDER-VLDTADT-FIN                               09459330
+      *@ZAL-INI                                                         09459340
+      *          IF VARC-NUMMAN = W-COUNT                               09459350
+              IF VARC-GRUPO-CTAS = W-COUNT                              09459360
+      *@ZAL-FIN                                                         09459370
+      *200702146-INI                                                    09459380
+      *              PERFORM 999-TRATAR-JETFORM                         09459390
+      *                 THRU 999-TRATAR-JETFORM-FIN                     09459400
+                  IF ENT0101I = '0069' OR '2010'                        09459410
+                     PERFORM 069-TRATAR-JETFORM                         09459420
+                        THRU 069-TRATAR-JETFORM-FIN                     09459430
+                  ELSE                                                  09459440
+                     PERFORM 999-TRATAR-JETFORM                         09459450
+                        THRU 999-TRATAR-JETFORM-FIN                     09459460
+                  END-IF                                                09459470
+      *200702146-FIN                                                    09459480
+                  PERFORM 999-GRABAR-JETFORM                            09459490
+                     THRU 999-GRABAR-JETFORM-FIN                        09459500
+      *RITM49021-INI                                                   *09459501
+LRH@18            IF CAA-NUM-DOCUM(2) = '2'                              09459502
+LRH@18               PERFORM 999-GRABAR-JETFORM-2                       09459503
+LRH@18                  THRU 999-GRABAR-JETFORM-2-FIN                   09459504
+LRH@18            END-IF                                                 09459505
+      *RITM49021-FIN                                                   *09459506
+                  PERFORM 223-RELACION-PRODUCTO                         09459510
+                     THRU 223-RELACION-PRODUCTO-FIN                     09459520
+                  PERFORM ACTUALIZAR-VLDTARC                            09459530
+                     THRU ACTUALIZAR-VLDTARC-FIN                        09459540
+                  MOVE 'VLA0068'         TO CAA-COD-AVISO1              09459550
+                  MOVE -1                TO CTA0101L                    09459560
+              ELSE                                                      09459570
+                  MOVE 'VLE1648' TO CAA-COD-ERROR                       09459580
+                  MOVE -1        TO CTA0101L                            09459590
+                  PERFORM 3-FINAL                                       09459600
+              END-IF                                                    09459610
+      *ELSE                                                             09459620
+      *MOVE 'VLE1647' TO CAA-COD-ERROR                                  09459630
+      *MOVE -1        TO CTA0101L                                       09459640
+      *PERFORM 3-FINAL                                                  09459650
+      *END-IF                                                           09459660
+      *LRH@3-FIN                                                        09459670
+           ELSE                                                         09459680
+              MOVE 'VLA0072'         TO CAA-COD-AVISO1                  09459690
+              MOVE -1                TO CTA0101L                        09459700
+           END-IF.                                                      09459710
+       TRATAR-IMPRESO-FIN. EXIT.                                        09513014
       *                                                                 09514014
-              WHEN OTHER                                                09515014
-                   MOVE 'SELECT-COUNT'      TO  ABC-REFERENCIA          09516014
-                   MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR              09517014
-                   PERFORM 999-ABEND-DB2                                09518014
-      *                                                                 09519014
-           END-EVALUATE.                                                09520014
-      *                                                                 09521014
-       ACCEDER-VLDTADT-FIN.                                             09522014
-           EXIT.                                                        09523014
-      *                                                                 09524014
-       ACCEDER-VLDTADT-2.                                               09525014
-      *                                                                 09526014
-           MOVE CTA0101I                    TO W-CUENTA                 09527014
-           MOVE W-CUENTA                    TO VADT-CUENTA              09528014
-           MOVE '2'                         TO VADT-CLTITU              09529014
-           MOVE 'S'                         TO VADT-ADMIN               09530014
-      *                                                                 09531014
-           EXEC SQL                                                     09532014
-                SELECT  COUNT(*)                                        09533014
-                  INTO :W-COUNT                                         09534014
-                  FROM  VLDTADT                                         09535014
-                 WHERE  VADT_CUENTA  = :VADT-CUENTA                     09536014
-                  AND   VADT_CLTITU  = :VADT-CLTITU                     09537014
-                  AND   VADT_ADMIN  <> :VADT-ADMIN                      09538014
-           END-EXEC                                                     09539014
-      *                                                                 09540014
-           MOVE SQLCODE TO SQLCODE-AUX                                  09541014
-      *                                                                 09542014
-           EVALUATE TRUE                                                09543014
-              WHEN DB2-OK                                               09544014
-                   IF W-COUNT NOT > 0                                   09545014
-                      MOVE 'VLE1735'   TO CAA-COD-ERROR                 09546014
-                      MOVE -1          TO CTA0101L                      09547014
-                      PERFORM 3-FINAL                                   09548014
-                   END-IF                                               09549014
-                   MOVE ZEROES         TO W-COUNT                       09550014
+       ACCEDER-VLDTADT.                                                 09515014
+      *                                                                 09516014
+           MOVE CTA0101I                    TO W-CUENTA                 09517014
+           MOVE W-CUENTA                    TO VADT-CUENTA              09518014
+           MOVE '4'                         TO VADT-CLTITU              09519014
+      *                                                                 09520014
+           EXEC SQL                                                     09521014
+                SELECT  COUNT(*)                                        09522014
+                  INTO :W-COUNT                                         09523014
+                  FROM  VLDTADT                                         09524014
+                 WHERE  VADT_CUENTA  = :VADT-CUENTA                     09525014
+                  AND   VADT_CLTITU  = :VADT-CLTITU                     09526014
+           END-EXEC                                                     09527014
+      *                                                                 09528014
+           MOVE SQLCODE TO SQLCODE-AUX                                  09529014
+      *                                                                 09530014
+           EVALUATE TRUE                                                09531014
+              WHEN DB2-OK                                               09532014
+                   CONTINUE                                             09533014
+      *                                                                 09534014
+              WHEN OTHER                                                09535014
+                   MOVE 'SELECT-COUNT'      TO  ABC-REFERENCIA          09536014
+                   MOVE 'VLDTADT'     TO  ABC-OBJETO-ERROR              09537014
+                   PERFORM 999-ABEND-DB2                                09538014
+      *                                                                 09539014
+           END-EVALUATE.                                                09540014
+      *                                                                 09541014
+       ACCEDER-VLDTADT-FIN.                                             09542014
+           EXIT.                                                        09543014
+      *                                                                 09544014
+       ACCEDER-VLDTADT-2.                                               09545014
+      *                                                                 09546014
+           MOVE CTA0101I                    TO W-CUENTA                 09547014
+           MOVE W-CUENTA                    TO VADT-CUENTA              09548014
+           MOVE '2'                         TO VADT-CLTITU              09549014
+           MOVE 'S'                         TO VADT-ADMIN               09550014
       *                                                                 09551014
-              WHEN OTHER                                                09552014
-                   MOVE 'SELECT-COUNT' TO  ABC-REFERENCIA               09553014
-                   MOVE 'VLDTADT'      TO  ABC-OBJETO-ERROR             09554014
-                   PERFORM 999-ABEND-DB2                                09555014
-      *                                                                 09556014
-           END-EVALUATE.                                                09557014
-      *                                                                 09558014
-       ACCEDER-VLDTADT-2-FIN.                                           09559014
-           EXIT.                                                        09560014
-      *                                                                 09561014
-       ACTUALIZAR-VLDTARC.                                              09562014
-      *                                                                 09563014
-      *A2011-RUTLOG-I                                                   09564014
-           MOVE VARC-CUENTA       TO LARC-CUENTA                        09565014
-           PERFORM SELUND-VLDTARC                                       09566014
-              THRU SELUND-VLDTARC-FIN                                   09567014
-      *A2011-RUTLOG-F                                                   09568014
-           MOVE 'S'               TO  VARC-INDIMP                       09569014
-           IF (VARC-GRUPO    = 2 OR 4) AND                              09570014
-              (VARC-INVERSOR = 51    ) AND                              09571014
-      *200509007-INI                                                    09572014
-              (VARC-FILLER (11:02) NOT = '16')                          09573014
-      *200509007-FIN                                                    09574014
-              MOVE 1              TO  VARC-INVERSOR                     09575014
-           END-IF                                                       09576014
-      *                                                                 09577014
-           MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      09578014
-           MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     09579014
-           MOVE CAA-TERMINAL      TO  VARC-NUMTER                       09580014
-           MOVE CAA-USERID        TO  VARC-USUARIO                      09581014
-      *                                                                 09582014
-           EXEC SQL                                                     09583014
-                UPDATE  VLDTARC                                         09584014
-                   SET  VARC_INDIMP    = :VARC-INDIMP                   09585014
-                     ,  VARC_INVERSOR  = :VARC-INVERSOR                 09586014
-                     ,  VARC_FEULMOD   = :VARC-FEULMOD                  09587014
-                     ,  VARC_HORULMOD  = :VARC-HORULMOD                 09588014
-                     ,  VARC_NUMTER    = :VARC-NUMTER                   09589014
-                     ,  VARC_USUARIO   = :VARC-USUARIO                  09590014
-                 WHERE  VARC_CUENTA    = :VARC-CUENTA                   09591014
-           END-EXEC.                                                    09592014
-      *                                                                 09593014
-           MOVE SQLCODE TO SQLCODE-AUX                                  09594014
-      *                                                                 09595014
-           EVALUATE TRUE                                                09596014
-              WHEN DB2-OK                                               09597014
-                   CONTINUE                                             09598014
-                                                                        09599014
-              WHEN OTHER                                                09600014
-                   MOVE 'UPDATE-ALTA2' TO  ABC-REFERENCIA               09601014
-                   MOVE 'VLDTARC'      TO  ABC-OBJETO-ERROR             09602014
-                   PERFORM 999-ABEND-DB2                                09603014
-                                                                        09604014
-           END-EVALUATE.                                                09605014
-      *                                                                 09606014
-           INITIALIZE W-VLWCLOG0                                        09607014
-           INITIALIZE LOGVLDTARC                                        09608014
-           MOVE 'VLDTARC'             TO  VL7LOG-TABLA                  09609014
-           MOVE 'UPDATE'              TO  VL7LOG-OPERACION              09610014
-           MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN           09611014
-           MOVE VARC-INDIMP           TO  LARC-INDIMP                   09612014
-           MOVE VARC-FEULMOD          TO  LARC-FEULMOD                  09613014
-           MOVE VARC-HORULMOD         TO  LARC-HORULMOD                 09614014
-           MOVE VARC-NUMTER           TO  LARC-NUMTER                   09615014
-           MOVE VARC-USUARIO          TO  LARC-USUARIO                  09616014
-           MOVE VARC-CUENTA           TO  LARC-CUENTA                   09617014
-           MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT          09618014
-           PERFORM LLAMAR-VL7CRLOG                                      09619014
-              THRU LLAMAR-VL7CRLOG-FIN.                                 09620014
-      *A2011-RUTLOG-F                                                   09621014
-                                                                        09622014
-       ACTUALIZAR-VLDTARC-FIN.                                          09623014
-            EXIT.                                                       09624014
-      *                                                                 09625014
-       ACCEDER-VLDTARC.                                                 09626014
-      *                                                                 09627014
-           MOVE CTA0101-COMM-N              TO VARC-CUENTA              09628014
-      *                                                                 09629014
-           EXEC SQL                                                     09630014
-                SELECT  VARC_CUENTA                                     09631014
-                     ,  VARC_CENTAD                                     09632014
-                     ,  VARC_NUMCLI                                     09633014
-                     ,  VARC_CLMAST                                     09634014
-                     ,  VARC_MONEDA                                     09635014
-                     ,  VARC_SUCURS                                     09636014
-                     ,  VARC_CTACAR                                     09637014
-                     ,  VARC_CTAABO                                     09638014
-                     ,  VARC_TEXTO                                      09639014
-                     ,  VARC_PRESEN                                     09640014
-                     ,  VARC_GRUPO                                      09641014
-                     ,  VARC_RUT                                        09642014
-                     ,  VARC_CNAE                                       09643014
-                     ,  VARC_SITUAC                                     09644014
-                     ,  VARC_EXEN1                                      09645014
-                     ,  VARC_EXEN2                                      09646014
-                     ,  VARC_EXEN3                                      09647014
-                     ,  VARC_EXEN4                                      09648014
-                     ,  VARC_EXEN5                                      09649014
-                     ,  VARC_EXEN6                                      09650014
-                     ,  VARC_EXEN7                                      09651014
-                     ,  VARC_EXEN8                                      09652014
-                     ,  VARC_EXEN9                                      09653014
-                     ,  VARC_EXEN10                                     09654014
-                     ,  VARC_ANALIS                                     09655014
-                     ,  VARC_CLACARGO                                   09656014
-                     ,  VARC_CLABONO                                    09657014
-                     ,  VARC_NUMDOM                                     09658014
-                     ,  VARC_CODSUS                                     09659014
-                     ,  VARC_FE_ULT_EXT                                 09660014
-                     ,  VARC_PAIS                                       09661014
-                     ,  VARC_FE_CARTERA                                 09662014
-                     ,  VARC_CLTELEX                                    09663014
-                     ,  VARC_FE_ALTA                                    09664014
-                     ,  VARC_VALORACION                                 09665014
-                     ,  VARC_VALEXTRJ                                   09666014
-                     ,  VARC_INVERSOR                                   09667014
-                     ,  VARC_DIRECTA                                    09668014
-                     ,  VARC_MAX_CVE_1                                  09669014
-                     ,  VARC_MAX_DCU_5                                  09670014
-                     ,  VARC_MAX_SUS_6                                  09671014
-                     ,  VARC_MAX_DIV_7                                  09672014
-                     ,  VARC_MAX_AMO_8                                  09673014
-                     ,  VARC_MAX_PAJ_9                                  09674014
-                     ,  VARC_FECHA_102                                  09675014
-                     ,  VARC_TARIFACUS                                  09676014
-                     ,  VARC_SWIFT_TELEX                                09677014
-                     ,  VARC_TELEX_2                                    09678014
-                     ,  VARC_GRUPO_CTAS                                 09679014
-                     ,  VARC_OPER_TIT                                   09680014
-                     ,  VARC_FEALTREG                                   09681014
-                     ,  VARC_FEULMOD                                    09682014
-                     ,  VARC_HORULMOD                                   09683014
-                     ,  VARC_NUMTER                                     09684014
-                     ,  VARC_USUARIO                                    09685014
-                     ,  VARC_FILLER                                     09686014
-                     ,  VARC_CTAVAL20                                   09687014
-      *@ZAL-INI                                                         09688014
-      *              ,  VARC_NUMMAN                                     09689014
-                     ,  VARC_GRUPO_CTAS                                 09690014
-      *@ZAL-FIN                                                         09691014
-                     ,  VARC_INDIMP                                     09692014
-                     ,  VARC_INDSAB                                     09693014
-                  INTO :VARC-CUENTA                                     09694014
-                     , :VARC-CENTAD                                     09695014
-                     , :VARC-NUMCLI                                     09696014
-                     , :VARC-CLMAST                                     09697014
-                     , :VARC-MONEDA                                     09698014
-                     , :VARC-SUCURS                                     09699014
-                     , :VARC-CTACAR                                     09700014
-                     , :VARC-CTAABO                                     09701014
-                     , :VARC-TEXTO                                      09702014
-                     , :VARC-PRESEN                                     09703014
-                     , :VARC-GRUPO                                      09704014
-                     , :VARC-RUT                                        09705014
-                     , :VARC-CNAE                                       09706014
-                     , :VARC-SITUAC                                     09707014
-                     , :VARC-EXEN1                                      09708014
-                     , :VARC-EXEN2                                      09709014
-                     , :VARC-EXEN3                                      09710014
-                     , :VARC-EXEN4                                      09711014
-                     , :VARC-EXEN5                                      09712014
-                     , :VARC-EXEN6                                      09713014
-                     , :VARC-EXEN7                                      09714014
-                     , :VARC-EXEN8                                      09715014
-                     , :VARC-EXEN9                                      09716014
-                     , :VARC-EXEN10                                     09717014
-                     , :VARC-ANALIS                                     09718014
-                     , :VARC-CLACARGO                                   09719014
-                     , :VARC-CLABONO                                    09720014
-                     , :VARC-NUMDOM                                     09721014
-                     , :VARC-CODSUS                                     09722014
-                     , :VARC-FE-ULT-EXT                                 09723014
-                     , :VARC-PAIS                                       09724014
-                     , :VARC-FE-CARTERA                                 09725014
-                     , :VARC-CLTELEX                                    09726014
-                     , :VARC-FE-ALTA                                    09727014
-                     , :VARC-VALORACION                                 09728014
-                     , :VARC-VALEXTRJ                                   09729014
-                     , :VARC-INVERSOR                                   09730014
-                     , :VARC-DIRECTA                                    09731014
-                     , :VARC-MAX-CVE-1                                  09732014
-                     , :VARC-MAX-DCU-5                                  09733014
-                     , :VARC-MAX-SUS-6                                  09734014
-                     , :VARC-MAX-DIV-7                                  09735014
-                     , :VARC-MAX-AMO-8                                  09736014
-                     , :VARC-MAX-PAJ-9                                  09737014
-                     , :VARC-FECHA-102                                  09738014
-                     , :VARC-TARIFACUS                                  09739014
-                     , :VARC-SWIFT-TELEX                                09740014
-                     , :VARC-TELEX-2                                    09741014
-                     , :VARC-GRUPO-CTAS                                 09742014
-                     , :VARC-OPER-TIT                                   09743014
-                     , :VARC-FEALTREG                                   09744014
-                     , :VARC-FEULMOD                                    09745014
-                     , :VARC-HORULMOD                                   09746014
-                     , :VARC-NUMTER                                     09747014
-                     , :VARC-USUARIO                                    09748014
-                     , :VARC-FILLER                                     09749014
-                     , :VARC-CTAVAL20                                   09750014
-      *@ZAL-INI                                                         09751014
-      *              , :VARC-NUMMAN                                     09752014
-                     , :VARC-GRUPO-CTAS                                 09753014
-      *@ZAL-FIN                                                         09754014
-                     , :VARC-INDIMP                                     09755014
-                     , :VARC-INDSAB                                     09756014
-                  FROM  VLDTARC                                         09757014
-                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     09758014
-           END-EXEC                                                     09759014
-      *                                                                 09760014
-           MOVE SQLCODE TO SQLCODE-AUX                                  09761014
-      *                                                                 09762014
-           EVALUATE TRUE                                                09763014
-              WHEN DB2-OK                                               09764014
-                   IF VARC-SITUAC = 'X' OR 'B'                          09765014
-                      MOVE 'VLE1945'  TO CAA-COD-ERROR                  09766014
-                      MOVE -1         TO CTA0101L                       09767014
-                      PERFORM 3-FINAL                                   09768014
-                   END-IF                                               09769014
-                                                                        09770014
-                   IF VARC-GRUPO  = 1 OR 3                              09771014
-                      MOVE 'VLE2095'  TO CAA-COD-ERROR                  09772014
-                      MOVE -1         TO CTA0101L                       09773014
-                      PERFORM 3-FINAL                                   09774014
-                   END-IF                                               09775014
-      *                                                                 09776014
-              WHEN OTHER                                                09777014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                09778014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              09779014
-                   PERFORM 999-ABEND-DB2                                09780014
-      *                                                                 09781014
-           END-EVALUATE.                                                09782014
-      *                                                                 09783014
-      *A2011-RUTLOG-I                                                   09784014
-           INITIALIZE W-VLWCLOG0                                        09785014
-                      LOGVLDTARC                                        09786014
-           MOVE 'VLDTARC'             TO  VL7LOG-TABLA                  09787014
-           MOVE 'SELECT'              TO  VL7LOG-OPERACION              09788014
-           MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN           09789014
-           MOVE DCLVLDTARC            TO  LOGVLDTARC                    09790014
-           MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT          09791014
-           PERFORM LLAMAR-VL7CRLOG                                      09792014
-              THRU LLAMAR-VL7CRLOG-FIN.                                 09793014
-      *A2011-RUTLOG-F                                                   09794014
-                                                                        09795014
-       ACCEDER-VLDTARC-FIN.                                             09796014
-             EXIT.                                                      09797014
-      *                                                                 09798014
-       ACCEDER-VLDTXMI.                                                 09799014
-      *                                                                 09800014
-           MOVE VARC-CENTAD                 TO VXMI-CODBE               09801014
-      *                                                                 09802014
-JPC@1 *          EXEC SQL                                               09803014
-JPC@1 *             SELECT  *                                           09804014
-JPC@1 *              INTO :DCLVLDTXMI                                   09805014
-JPC@1 *              FROM  VLDTXMI                                      09806014
-JPC@1 *             WHERE  VXMI_CODBE  = :VXMI-CODBE                    09807014
-JPC@1 *          END-EXEC                                               09808014
-                                                                        09809014
-              EXEC SQL                                                  09810014
-                   SELECT VXMI_CODBE                                    09811014
-                        , VXMI_CODCLI                                   09812014
-                        , VXMI_DENOM                                    09813014
-                        , VXMI_NIF                                      09814014
-                        , VXMI_DOMIC                                    09815014
-                        , VXMI_LOCAL                                    09816014
-                        , VXMI_CODPOS                                   09817014
-                        , VXMI_CNAE                                     09818014
-                        , VXMI_SUCVAL                                   09819014
-                        , VXMI_NUMFAC                                   09820014
-                        , VXMI_VALENT                                   09821014
-                        , VXMI_CTAVAL                                   09822014
-                        , VXMI_VALCER                                   09823014
-                        , VXMI_MULPLA                                   09824014
-                        , VXMI_RETEN                                    09825014
-                        , VXMI_IVA                                      09826014
-                        , VXMI_INCLUS                                   09827014
-                        , VXMI_EXCLUS                                   09828014
-                        , VXMI_PROVIS                                   09829014
-                        , VXMI_FLISOP                                   09830014
-                        , VXMI_LISENT                                   09831014
-                        , VXMI_LISPAG                                   09832014
-                        , VXMI_INCORP                                   09833014
-                        , VXMI_CONTRT                                   09834014
-                        , VXMI_CONTRT6                                  09835014
-                        , VXMI_REF9                                     09836014
-                        , VXMI_DELEGHAC                                 09837014
-                        , VXMI_ADMINHAC                                 09838014
-                        , VXMI_PRETELHAC                                09839014
-                        , VXMI_TELEFHAC                                 09840014
-                        , VXMI_APNOMHAC                                 09841014
-                        , VXMI_LUNES                                    09842014
-                        , VXMI_VIERNES                                  09843014
-                        , VXMI_YAPRESEN                                 09844014
-                        , VXMI_IMPRE1                                   09845014
-                        , VXMI_IMPRE2                                   09846014
-                        , VXMI_FILLER                                   09847014
-                        , VXMI_LISCTIMP                                 09848014
-                        , VXMI_CONTCTA                                  09849014
-                        , VXMI_PASS1                                    09850014
-                        , VXMI_PASS2                                    09851014
-                        , VXMI_LISCTA                                   09852014
-                        , VXMI_LISAGTES                                 09853014
-                        , VXMI_LISREDUC                                 09854014
-                        , VXMI_LISFESTI                                 09855014
-                        , VXMI_LISMONED                                 09856014
-                        , VXMI_LISCONTA                                 09857014
-                        , VXMI_LISENT_1                                 09858014
-                        , VXMI_LISCTA_SUC                               09859014
-                        , VXMI_LISVALOR                                 09860014
-                        , VXMI_CONT_REV                                 09861014
-                        , VXMI_VALORACION                               09862014
-                        , VXMI_LIS_EXTRJ                                09863014
-                        , VXMI_FILLER1                                  09864014
-                        , VXMI_APCTAOFI                                 09865014
-                        , VXMI_TIPCUST                                  09866014
-                        , VXMI_MANFIS                                   09867014
-                        , VXMI_OPECUST                                  09868014
-                        , VXMI_OPEBOLSA                                 09869014
-                        , VXMI_AVISOS                                   09870014
-                        , VXMI_CONPANT                                  09871014
-                        , VXMI_COMCUST                                  09872014
-                        , VXMI_IMPALT                                   09873014
-                        , VXMI_CTACARGO                                 09874014
-                        , VXMI_CTAABONO                                 09875014
-                        , VXMI_CONTEN                                   09876014
-                        , VXMI_CONTEV                                   09877014
-                        , VXMI_CONTSN                                   09878014
-                        , VXMI_CONTSV                                   09879014
-                        , VXMI_LIS_RESTOS                               09880014
-                        , VXMI_DIAS_LIMIT                               09881014
-                        , VXMI_LIS_C_EXEN                               09882014
-                        , VXMI_LIS_GJUD_BLO                             09883014
-                        , VXMI_FEALTREG                                 09884014
-                        , VXMI_FEULMOD                                  09885014
-                        , VXMI_HORULMOD                                 09886014
-                        , VXMI_NUMTER                                   09887014
-                        , VXMI_USUARIO                                  09888014
-                        , VXMI_FILLER2                                  09889014
-                   INTO  :VXMI-CODBE                                    09890014
-                      ,  :VXMI-CODCLI                                   09891014
-                      ,  :VXMI-DENOM                                    09892014
-                      ,  :VXMI-NIF                                      09893014
-                      ,  :VXMI-DOMIC                                    09894014
-                      ,  :VXMI-LOCAL                                    09895014
-                      ,  :VXMI-CODPOS                                   09896014
-                      ,  :VXMI-CNAE                                     09897014
-                      ,  :VXMI-SUCVAL                                   09898014
-                      ,  :VXMI-NUMFAC                                   09899014
-                      ,  :VXMI-VALENT                                   09900014
-                      ,  :VXMI-CTAVAL                                   09901014
-                      ,  :VXMI-VALCER                                   09902014
-                      ,  :VXMI-MULPLA                                   09903014
-                      ,  :VXMI-RETEN                                    09904014
-                      ,  :VXMI-IVA                                      09905014
-                      ,  :VXMI-INCLUS                                   09906014
-                      ,  :VXMI-EXCLUS                                   09907014
-                      ,  :VXMI-PROVIS                                   09908014
-                      ,  :VXMI-FLISOP                                   09909014
-                      ,  :VXMI-LISENT                                   09910014
-                      ,  :VXMI-LISPAG                                   09911014
-                      ,  :VXMI-INCORP                                   09912014
-                      ,  :VXMI-CONTRT                                   09913014
-                      ,  :VXMI-CONTRT6                                  09914014
-                      ,  :VXMI-REF9                                     09915014
-                      ,  :VXMI-DELEGHAC                                 09916014
-                      ,  :VXMI-ADMINHAC                                 09917014
-                      ,  :VXMI-PRETELHAC                                09918014
-                      ,  :VXMI-TELEFHAC                                 09919014
-                      ,  :VXMI-APNOMHAC                                 09920014
-                      ,  :VXMI-LUNES                                    09921014
-                      ,  :VXMI-VIERNES                                  09922014
-                      ,  :VXMI-YAPRESEN                                 09923014
-                      ,  :VXMI-IMPRE1                                   09924014
-                      ,  :VXMI-IMPRE2                                   09925014
-                      ,  :VXMI-FILLER                                   09926014
-                      ,  :VXMI-LISCTIMP                                 09927014
-                      ,  :VXMI-CONTCTA                                  09928014
-                      ,  :VXMI-PASS1                                    09929014
-                      ,  :VXMI-PASS2                                    09930014
-                      ,  :VXMI-LISCTA                                   09931014
-                      ,  :VXMI-LISAGTES                                 09932014
-                      ,  :VXMI-LISREDUC                                 09933014
-                      ,  :VXMI-LISFESTI                                 09934014
-                      ,  :VXMI-LISMONED                                 09935014
-                      ,  :VXMI-LISCONTA                                 09936014
-                      ,  :VXMI-LISENT-1                                 09937014
-                      ,  :VXMI-LISCTA-SUC                               09938014
-                      ,  :VXMI-LISVALOR                                 09939014
-                      ,  :VXMI-CONT-REV                                 09940014
-                      ,  :VXMI-VALORACION                               09941014
-                      ,  :VXMI-LIS-EXTRJ                                09942014
-                      ,  :VXMI-FILLER1                                  09943014
-                      ,  :VXMI-APCTAOFI                                 09944014
-                      ,  :VXMI-TIPCUST                                  09945014
-                      ,  :VXMI-MANFIS                                   09946014
-                      ,  :VXMI-OPECUST                                  09947014
-                      ,  :VXMI-OPEBOLSA                                 09948014
-                      ,  :VXMI-AVISOS                                   09949014
-                      ,  :VXMI-CONPANT                                  09950014
-                      ,  :VXMI-COMCUST                                  09951014
-                      ,  :VXMI-IMPALT                                   09952014
-                      ,  :VXMI-CTACARGO                                 09953014
-                      ,  :VXMI-CTAABONO                                 09954014
-                      ,  :VXMI-CONTEN                                   09955014
-                      ,  :VXMI-CONTEV                                   09956014
-                      ,  :VXMI-CONTSN                                   09957014
-                      ,  :VXMI-CONTSV                                   09958014
-                      ,  :VXMI-LIS-RESTOS                               09959014
-                      ,  :VXMI-DIAS-LIMIT                               09960014
-                      ,  :VXMI-LIS-C-EXEN                               09961014
-                      ,  :VXMI-LIS-GJUD-BLO                             09962014
-                      ,  :VXMI-FEALTREG                                 09963014
-                      ,  :VXMI-FEULMOD                                  09964014
-                      ,  :VXMI-HORULMOD                                 09965014
-                      ,  :VXMI-NUMTER                                   09966014
-                      ,  :VXMI-USUARIO                                  09967014
-                      ,  :VXMI-FILLER2                                  09968014
-                   FROM  VLDTXMI                                        09969014
-                   WHERE  VXMI_CODBE  = :VXMI-CODBE                     09970014
-              END-EXEC                                                  09971014
-                                                                        09972014
-                 MOVE SQLCODE TO SQLCODE-AUX                            09973014
-                                                                        09974014
-                 EVALUATE TRUE                                          09975014
-                    WHEN DB2-OK                                         09976014
-                       CONTINUE                                         09977014
-                                                                        09978014
-                    WHEN  DB2-NOTFND                                    09979014
-                      MOVE  'VLE0007'   TO  CAA-COD-ERROR               09980014
-                      MOVE  -1          TO  CTA0101L                    09981014
-                      PERFORM  3-FINAL                                  09982014
-                                                                        09983014
-                    WHEN OTHER                                          09984014
-                      MOVE 'SELECT'      TO  ABC-REFERENCIA             09985014
-                      MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR           09986014
-                      PERFORM 999-ABEND-DB2                             09987014
-                                                                        09988014
-                 END-EVALUATE.                                          09989014
-      *                                                                 09990014
-      *A2011-RUTLOG-I                                                   09991014
-           INITIALIZE W-VLWCLOG0                                        09992014
-                      LOGVLDTXMI                                        09993014
-           MOVE 'VLDTXMI'             TO  VL7LOG-TABLA                  09994014
-           MOVE 'SELECT'              TO  VL7LOG-OPERACION              09995014
-           MOVE LENGTH OF DCLVLDTXMI  TO  VL7LOG-REGISTRO-LEN           09996014
-           MOVE DCLVLDTXMI            TO  LOGVLDTXMI                    09997014
-           MOVE LOGVLDTXMI            TO  VL7LOG-REGISTRO-TEXT          09998014
-           PERFORM LLAMAR-VL7CRLOG                                      09999014
-              THRU LLAMAR-VL7CRLOG-FIN.                                 10000014
-      *A2011-RUTLOG-I                                                   10010014
-                                                                        10020014
-       ACCEDER-VLDTXMI-FIN.                                             10030014
-               EXIT.                                                    10040014
-      *                                                                 10050014
-       ACCEDER-VLDTADS1.                                                10060014
-      *                                                                 10070014
-           MOVE VARC-CUENTA        TO VADS-CUENTA                       10080014
-           MOVE SPACES             TO VADS-PAVAL                        10090014
-           MOVE SPACES             TO VADS-VALOR                        10100014
-           MOVE 0                  TO VADS-ISIN                         10110014
-           MOVE 'M'                TO VADS-TIPREG                       10120014
-           MOVE SPACES             TO VADS-NUMGRUN                      10130014
-      *                                                                 10140014
-           EXEC SQL                                                     10150014
-                SELECT   COUNT(*)                                       10160014
-                  INTO  :W-COUNT1                                       10170014
-                  FROM   VLDTADS                                        10180014
-                 WHERE VADS_CUENTA  = :VADS-CUENTA                      10190014
-                   AND VADS_PAVAL   > :VADS-PAVAL                       10200014
-                   AND VADS_VALOR   > :VADS-VALOR                       10210014
-                   AND VADS_ISIN    > :VADS-ISIN                        10220014
-                   AND VADS_TIPREG  = :VADS-TIPREG                      10230014
-                   AND VADS_NUMGRUN = :VADS-NUMGRUN                     10240014
-           END-EXEC                                                     10250014
-      *                                                                 10260014
-           MOVE SQLCODE TO SQLCODE-AUX                                  10270014
-      *                                                                 10280014
-           EVALUATE TRUE                                                10290014
-                    WHEN DB2-OK                                         10300014
-                        CONTINUE                                        10310014
-                    WHEN OTHER                                          10320014
-                        MOVE 'SELECT-COUNT'   TO  ABC-REFERENCIA        10330014
-                        MOVE 'VLDTADS'        TO  ABC-OBJETO-ERROR      10340014
-                       PERFORM 999-ABEND-DB2                            10350014
-           END-EVALUATE.                                                10360014
-      *                                                                 10370014
-                                                                        10380014
-       ACCEDER-VLDTADS1-FIN.                                            10390014
-           EXIT.                                                        10400014
-      *A2012-F.                                                         10410014
-      *                                                                 10420014
-      *A2011-I-RUTLOG-I                                                 10430014
-      *       PARRAFOS NUEVOS POR MOTIVO DE LA RUTINA VL7CRLOG          10440014
-      *                                                                 10450014
-       LLAMAR-VL7CRLOG.                                                 10460014
-                                                                        10470014
-           MOVE CAA-FECHA-OPER        TO  VL7LOG-FECHA                  10480014
-           MOVE CAA-HORA-TRANS        TO  VL7LOG-HORA                   10490014
-           MOVE CAA-TERMINAL          TO  VL7LOG-NUMTER                 10500014
-           MOVE CAA-USERID            TO  VL7LOG-NUMUSER.               10510014
-           MOVE 'VL2C1010'            TO  VL7LOG-CODTRAN.               10520014
+           EXEC SQL                                                     09552014
+                SELECT  COUNT(*)                                        09553014
+                  INTO :W-COUNT                                         09554014
+                  FROM  VLDTADT                                         09555014
+                 WHERE  VADT_CUENTA  = :VADT-CUENTA                     09556014
+                  AND   VADT_CLTITU  = :VADT-CLTITU                     09557014
+                  AND   VADT_ADMIN  <> :VADT-ADMIN                      09558014
+           END-EXEC                                                     09559014
+      *                                                                 09560014
+           MOVE SQLCODE TO SQLCODE-AUX                                  09561014
+      *                                                                 09562014
+           EVALUATE TRUE                                                09563014
+              WHEN DB2-OK                                               09564014
+                   IF W-COUNT NOT > 0                                   09565014
+                      MOVE 'VLE1735'   TO CAA-COD-ERROR                 09566014
+                      MOVE -1          TO CTA0101L                      09567014
+                      PERFORM 3-FINAL                                   09568014
+                   END-IF                                               09569014
+                   MOVE ZEROES         TO W-COUNT                       09570014
+      *                                                                 09571014
+              WHEN OTHER                                                09572014
+                   MOVE 'SELECT-COUNT' TO  ABC-REFERENCIA               09573014
+                   MOVE 'VLDTADT'      TO  ABC-OBJETO-ERROR             09574014
+                   PERFORM 999-ABEND-DB2                                09575014
+      *                                                                 09576014
+           END-EVALUATE.                                                09577014
+      *                                                                 09578014
+       ACCEDER-VLDTADT-2-FIN.                                           09579014
+           EXIT.                                                        09580014
+      *                                                                 09581014
+       ACTUALIZAR-VLDTARC.                                              09582014
+      *                                                                 09583014
+      *A2011-RUTLOG-I                                                   09584014
+           MOVE VARC-CUENTA       TO LARC-CUENTA                        09585014
+           PERFORM SELUND-VLDTARC                                       09586014
+              THRU SELUND-VLDTARC-FIN                                   09587014
+      *A2011-RUTLOG-F                                                   09588014
+           MOVE 'S'               TO  VARC-INDIMP                       09589014
+           IF (VARC-GRUPO    = 2 OR 4) AND                              09590014
+              (VARC-INVERSOR = 51    ) AND                              09591014
+      *200509007-INI                                                    09592014
+              (VARC-FILLER (11:02) NOT = '16')                          09593014
+      *200509007-FIN                                                    09594014
+              MOVE 1              TO  VARC-INVERSOR                     09595014
+           END-IF                                                       09596014
+      *                                                                 09597014
+           MOVE CAA-FECHA-OPER    TO  VARC-FEULMOD                      09598014
+           MOVE CAA-HORA-TRANS    TO  VARC-HORULMOD                     09599014
+           MOVE CAA-TERMINAL      TO  VARC-NUMTER                       09600014
+           MOVE CAA-USERID        TO  VARC-USUARIO                      09601014
+      *                                                                 09602014
+           EXEC SQL                                                     09603014
+                UPDATE  VLDTARC                                         09604014
+                   SET  VARC_INDIMP    = :VARC-INDIMP                   09605014
+                     ,  VARC_INVERSOR  = :VARC-INVERSOR                 09606014
+                     ,  VARC_FEULMOD   = :VARC-FEULMOD                  09607014
+                     ,  VARC_HORULMOD  = :VARC-HORULMOD                 09608014
+                     ,  VARC_NUMTER    = :VARC-NUMTER                   09609014
+                     ,  VARC_USUARIO   = :VARC-USUARIO                  09610014
+                 WHERE  VARC_CUENTA    = :VARC-CUENTA                   09611014
+           END-EXEC.                                                    09612014
+      *                                                                 09613014
+           MOVE SQLCODE TO SQLCODE-AUX                                  09614014
+      *                                                                 09615014
+           EVALUATE TRUE                                                09616014
+              WHEN DB2-OK                                               09617014
+                   CONTINUE                                             09618014
+                                                                        09619014
+              WHEN OTHER                                                09620014
+                   MOVE 'UPDATE-ALTA2' TO  ABC-REFERENCIA               09621014
+                   MOVE 'VLDTARC'      TO  ABC-OBJETO-ERROR             09622014
+                   PERFORM 999-ABEND-DB2                                09623014
+                                                                        09624014
+           END-EVALUATE.                                                09625014
+      *                                                                 09626014
+           INITIALIZE W-VLWCLOG0                                        09627014
+           INITIALIZE LOGVLDTARC                                        09628014
+           MOVE 'VLDTARC'             TO  VL7LOG-TABLA                  09629014
+           MOVE 'UPDATE'              TO  VL7LOG-OPERACION              09630014
+           MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN           09631014
+           MOVE VARC-INDIMP           TO  LARC-INDIMP                   09632014
+           MOVE VARC-FEULMOD          TO  LARC-FEULMOD                  09633014
+           MOVE VARC-HORULMOD         TO  LARC-HORULMOD                 09634014
+           MOVE VARC-NUMTER           TO  LARC-NUMTER                   09635014
+           MOVE VARC-USUARIO          TO  LARC-USUARIO                  09636014
+           MOVE VARC-CUENTA           TO  LARC-CUENTA                   09637014
+           MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT          09638014
+           PERFORM LLAMAR-VL7CRLOG                                      09639014
+              THRU LLAMAR-VL7CRLOG-FIN.                                 09640014
+      *A2011-RUTLOG-F                                                   09641014
+                                                                        09642014
+       ACTUALIZAR-VLDTARC-FIN.                                          09643014
+            EXIT.                                                       09644014
+      *                                                                 09645014
+       ACCEDER-VLDTARC.                                                 09646014
+      *                                                                 09647014
+           MOVE CTA0101-COMM-N              TO VARC-CUENTA              09648014
+      *                                                                 09649014
+           EXEC SQL                                                     09650014
+                SELECT  VARC_CUENTA                                     09651014
+                     ,  VARC_CENTAD                                     09652014
+                     ,  VARC_NUMCLI                                     09653014
+                     ,  VARC_CLMAST                                     09654014
+                     ,  VARC_MONEDA                                     09655014
+                     ,  VARC_SUCURS                                     09656014
+                     ,  VARC_CTACAR                                     09657014
+                     ,  VARC_CTAABO                                     09658014
+                     ,  VARC_TEXTO                                      09659014
+                     ,  VARC_PRESEN                                     09660014
+                     ,  VARC_GRUPO                                      09661014
+                     ,  VARC_RUT                                        09662014
+                     ,  VARC_CNAE                                       09663014
+                     ,  VARC_SITUAC                                     09664014
+                     ,  VARC_EXEN1                                      09665014
+                     ,  VARC_EXEN2                                      09666014
+                     ,  VARC_EXEN3                                      09667014
+                     ,  VARC_EXEN4                                      09668014
+                     ,  VARC_EXEN5                                      09669014
+                     ,  VARC_EXEN6                                      09670014
+                     ,  VARC_EXEN7                                      09671014
+                     ,  VARC_EXEN8                                      09672014
+                     ,  VARC_EXEN9                                      09673014
+                     ,  VARC_EXEN10                                     09674014
+                     ,  VARC_ANALIS                                     09675014
+                     ,  VARC_CLACARGO                                   09676014
+                     ,  VARC_CLABONO                                    09677014
+                     ,  VARC_NUMDOM                                     09678014
+                     ,  VARC_CODSUS                                     09679014
+                     ,  VARC_FE_ULT_EXT                                 09680014
+                     ,  VARC_PAIS                                       09681014
+                     ,  VARC_FE_CARTERA                                 09682014
+                     ,  VARC_CLTELEX                                    09683014
+                     ,  VARC_FE_ALTA                                    09684014
+                     ,  VARC_VALORACION                                 09685014
+                     ,  VARC_VALEXTRJ                                   09686014
+                     ,  VARC_INVERSOR                                   09687014
+                     ,  VARC_DIRECTA                                    09688014
+                     ,  VARC_MAX_CVE_1                                  09689014
+                     ,  VARC_MAX_DCU_5                                  09690014
+                     ,  VARC_MAX_SUS_6                                  09691014
+                     ,  VARC_MAX_DIV_7                                  09692014
+                     ,  VARC_MAX_AMO_8                                  09693014
+                     ,  VARC_MAX_PAJ_9                                  09694014
+                     ,  VARC_FECHA_102                                  09695014
+                     ,  VARC_TARIFACUS                                  09696014
+                     ,  VARC_SWIFT_TELEX                                09697014
+                     ,  VARC_TELEX_2                                    09698014
+                     ,  VARC_GRUPO_CTAS                                 09699014
+                     ,  VARC_OPER_TIT                                   09700014
+                     ,  VARC_FEALTREG                                   09701014
+                     ,  VARC_FEULMOD                                    09702014
+                     ,  VARC_HORULMOD                                   09703014
+                     ,  VARC_NUMTER                                     09704014
+                     ,  VARC_USUARIO                                    09705014
+                     ,  VARC_FILLER                                     09706014
+                     ,  VARC_CTAVAL20                                   09707014
+      *@ZAL-INI                                                         09708014
+      *              ,  VARC_NUMMAN                                     09709014
+                     ,  VARC_GRUPO_CTAS                                 09710014
+      *@ZAL-FIN                                                         09711014
+                     ,  VARC_INDIMP                                     09712014
+                     ,  VARC_INDSAB                                     09713014
+                  INTO :VARC-CUENTA                                     09714014
+                     , :VARC-CENTAD                                     09715014
+                     , :VARC-NUMCLI                                     09716014
+                     , :VARC-CLMAST                                     09717014
+                     , :VARC-MONEDA                                     09718014
+                     , :VARC-SUCURS                                     09719014
+                     , :VARC-CTACAR                                     09720014
+                     , :VARC-CTAABO                                     09721014
+                     , :VARC-TEXTO                                      09722014
+                     , :VARC-PRESEN                                     09723014
+                     , :VARC-GRUPO                                      09724014
+                     , :VARC-RUT                                        09725014
+                     , :VARC-CNAE                                       09726014
+                     , :VARC-SITUAC                                     09727014
+                     , :VARC-EXEN1                                      09728014
+                     , :VARC-EXEN2                                      09729014
+                     , :VARC-EXEN3                                      09730014
+                     , :VARC-EXEN4                                      09731014
+                     , :VARC-EXEN5                                      09732014
+                     , :VARC-EXEN6                                      09733014
+                     , :VARC-EXEN7                                      09734014
+                     , :VARC-EXEN8                                      09735014
+                     , :VARC-EXEN9                                      09736014
+                     , :VARC-EXEN10                                     09737014
+                     , :VARC-ANALIS                                     09738014
+                     , :VARC-CLACARGO                                   09739014
+                     , :VARC-CLABONO                                    09740014
+                     , :VARC-NUMDOM                                     09741014
+                     , :VARC-CODSUS                                     09742014
+                     , :VARC-FE-ULT-EXT                                 09743014
+                     , :VARC-PAIS                                       09744014
+                     , :VARC-FE-CARTERA                                 09745014
+                     , :VARC-CLTELEX                                    09746014
+                     , :VARC-FE-ALTA                                    09747014
+                     , :VARC-VALORACION                                 09748014
+                     , :VARC-VALEXTRJ                                   09749014
+                     , :VARC-INVERSOR                                   09750014
+                     , :VARC-DIRECTA                                    09751014
+                     , :VARC-MAX-CVE-1                                  09752014
+                     , :VARC-MAX-DCU-5                                  09753014
+                     , :VARC-MAX-SUS-6                                  09754014
+                     , :VARC-MAX-DIV-7                                  09755014
+                     , :VARC-MAX-AMO-8                                  09756014
+                     , :VARC-MAX-PAJ-9                                  09757014
+                     , :VARC-FECHA-102                                  09758014
+                     , :VARC-TARIFACUS                                  09759014
+                     , :VARC-SWIFT-TELEX                                09760014
+                     , :VARC-TELEX-2                                    09761014
+                     , :VARC-GRUPO-CTAS                                 09762014
+                     , :VARC-OPER-TIT                                   09763014
+                     , :VARC-FEALTREG                                   09764014
+                     , :VARC-FEULMOD                                    09765014
+                     , :VARC-HORULMOD                                   09766014
+                     , :VARC-NUMTER                                     09767014
+                     , :VARC-USUARIO                                    09768014
+                     , :VARC-FILLER                                     09769014
+                     , :VARC-CTAVAL20                                   09770014
+      *@ZAL-INI                                                         09771014
+      *              , :VARC-NUMMAN                                     09772014
+                     , :VARC-GRUPO-CTAS                                 09773014
+      *@ZAL-FIN                                                         09774014
+                     , :VARC-INDIMP                                     09775014
+                     , :VARC-INDSAB                                     09776014
+                  FROM  VLDTARC                                         09777014
+                 WHERE  VARC_CUENTA  = :VARC-CUENTA                     09778014
+           END-EXEC                                                     09779014
+      *                                                                 09780014
+           MOVE SQLCODE TO SQLCODE-AUX                                  09781014
+      *                                                                 09782014
+           EVALUATE TRUE                                                09783014
+              WHEN DB2-OK                                               09784014
+                   IF VARC-SITUAC = 'X' OR 'B'                          09785014
+                      MOVE 'VLE1945'  TO CAA-COD-ERROR                  09786014
+                      MOVE -1         TO CTA0101L                       09787014
+                      PERFORM 3-FINAL                                   09788014
+                   END-IF                                               09789014
+                                                                        09790014
+                   IF VARC-GRUPO  = 1 OR 3                              09791014
+                      MOVE 'VLE2095'  TO CAA-COD-ERROR                  09792014
+                      MOVE -1         TO CTA0101L                       09793014
+                      PERFORM 3-FINAL                                   09794014
+                   END-IF                                               09795014
+      *                                                                 09796014
+              WHEN OTHER                                                09797014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                09798014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              09799014
+                   PERFORM 999-ABEND-DB2                                09800014
+      *                                                                 09801014
+           END-EVALUATE.                                                09802014
+      *                                                                 09803014
+      *A2011-RUTLOG-I                                                   09804014
+           INITIALIZE W-VLWCLOG0                                        09805014
+                      LOGVLDTARC                                        09806014
+           MOVE 'VLDTARC'             TO  VL7LOG-TABLA                  09807014
+           MOVE 'SELECT'              TO  VL7LOG-OPERACION              09808014
+           MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN           09809014
+           MOVE DCLVLDTARC            TO  LOGVLDTARC                    09810014
+           MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT          09811014
+           PERFORM LLAMAR-VL7CRLOG                                      09812014
+              THRU LLAMAR-VL7CRLOG-FIN.                                 09813014
+      *A2011-RUTLOG-F                                                   09814014
+                                                                        09815014
+       ACCEDER-VLDTARC-FIN.                                             09816014
+             EXIT.                                                      09817014
+      *                                                                 09818014
+       ACCEDER-VLDTXMI.                                                 09819014
+      *                                                                 09820014
+           MOVE VARC-CENTAD                 TO VXMI-CODBE               09821014
+      *                                                                 09822014
+JPC@1 *          EXEC SQL                                               09823014
+JPC@1 *             SELECT  *                                           09824014
+JPC@1 *              INTO :DCLVLDTXMI                                   09825014
+JPC@1 *              FROM  VLDTXMI                                      09826014
+JPC@1 *             WHERE  VXMI_CODBE  = :VXMI-CODBE                    09827014
+JPC@1 *          END-EXEC                                               09828014
+                                                                        09829014
+              EXEC SQL                                                  09830014
+                   SELECT VXMI_CODBE                                    09831014
+                        , VXMI_CODCLI                                   09832014
+                        , VXMI_DENOM                                    09833014
+                        , VXMI_NIF                                      09834014
+                        , VXMI_DOMIC                                    09835014
+                        , VXMI_LOCAL                                    09836014
+                        , VXMI_CODPOS                                   09837014
+                        , VXMI_CNAE                                     09838014
+                        , VXMI_SUCVAL                                   09839014
+                        , VXMI_NUMFAC                                   09840014
+                        , VXMI_VALENT                                   09841014
+                        , VXMI_CTAVAL                                   09842014
+                        , VXMI_VALCER                                   09843014
+                        , VXMI_MULPLA                                   09844014
+                        , VXMI_RETEN                                    09845014
+                        , VXMI_IVA                                      09846014
+                        , VXMI_INCLUS                                   09847014
+                        , VXMI_EXCLUS                                   09848014
+                        , VXMI_PROVIS                                   09849014
+                        , VXMI_FLISOP                                   09850014
+                        , VXMI_LISENT                                   09851014
+                        , VXMI_LISPAG                                   09852014
+                        , VXMI_INCORP                                   09853014
+                        , VXMI_CONTRT                                   09854014
+                        , VXMI_CONTRT6                                  09855014
+                        , VXMI_REF9                                     09856014
+                        , VXMI_DELEGHAC                                 09857014
+                        , VXMI_ADMINHAC                                 09858014
+                        , VXMI_PRETELHAC                                09859014
+                        , VXMI_TELEFHAC                                 09860014
+                        , VXMI_APNOMHAC                                 09861014
+                        , VXMI_LUNES                                    09862014
+                        , VXMI_VIERNES                                  09863014
+                        , VXMI_YAPRESEN                                 09864014
+                        , VXMI_IMPRE1                                   09865014
+                        , VXMI_IMPRE2                                   09866014
+                        , VXMI_FILLER                                   09867014
+                        , VXMI_LISCTIMP                                 09868014
+                        , VXMI_CONTCTA                                  09869014
+                        , VXMI_PASS1                                    09870014
+                        , VXMI_PASS2                                    09871014
+                        , VXMI_LISCTA                                   09872014
+                        , VXMI_LISAGTES                                 09873014
+                        , VXMI_LISREDUC                                 09874014
+                        , VXMI_LISFESTI                                 09875014
+                        , VXMI_LISMONED                                 09876014
+                        , VXMI_LISCONTA                                 09877014
+                        , VXMI_LISENT_1                                 09878014
+                        , VXMI_LISCTA_SUC                               09879014
+                        , VXMI_LISVALOR                                 09880014
+                        , VXMI_CONT_REV                                 09881014
+                        , VXMI_VALORACION                               09882014
+                        , VXMI_LIS_EXTRJ                                09883014
+                        , VXMI_FILLER1                                  09884014
+                        , VXMI_APCTAOFI                                 09885014
+                        , VXMI_TIPCUST                                  09886014
+                        , VXMI_MANFIS                                   09887014
+                        , VXMI_OPECUST                                  09888014
+                        , VXMI_OPEBOLSA                                 09889014
+                        , VXMI_AVISOS                                   09890014
+                        , VXMI_CONPANT                                  09891014
+                        , VXMI_COMCUST                                  09892014
+                        , VXMI_IMPALT                                   09893014
+                        , VXMI_CTACARGO                                 09894014
+                        , VXMI_CTAABONO                                 09895014
+                        , VXMI_CONTEN                                   09896014
+                        , VXMI_CONTEV                                   09897014
+                        , VXMI_CONTSN                                   09898014
+                        , VXMI_CONTSV                                   09899014
+                        , VXMI_LIS_RESTOS                               09900014
+                        , VXMI_DIAS_LIMIT                               09901014
+                        , VXMI_LIS_C_EXEN                               09902014
+                        , VXMI_LIS_GJUD_BLO                             09903014
+                        , VXMI_FEALTREG                                 09904014
+                        , VXMI_FEULMOD                                  09905014
+                        , VXMI_HORULMOD                                 09906014
+                        , VXMI_NUMTER                                   09907014
+                        , VXMI_USUARIO                                  09908014
+                        , VXMI_FILLER2                                  09909014
+                   INTO  :VXMI-CODBE                                    09910014
+                      ,  :VXMI-CODCLI                                   09911014
+                      ,  :VXMI-DENOM                                    09912014
+                      ,  :VXMI-NIF                                      09913014
+                      ,  :VXMI-DOMIC                                    09914014
+                      ,  :VXMI-LOCAL                                    09915014
+                      ,  :VXMI-CODPOS                                   09916014
+                      ,  :VXMI-CNAE                                     09917014
+                      ,  :VXMI-SUCVAL                                   09918014
+                      ,  :VXMI-NUMFAC                                   09919014
+                      ,  :VXMI-VALENT                                   09920014
+                      ,  :VXMI-CTAVAL                                   09921014
+                      ,  :VXMI-VALCER                                   09922014
+                      ,  :VXMI-MULPLA                                   09923014
+                      ,  :VXMI-RETEN                                    09924014
+                      ,  :VXMI-IVA                                      09925014
+                      ,  :VXMI-INCLUS                                   09926014
+                      ,  :VXMI-EXCLUS                                   09927014
+                      ,  :VXMI-PROVIS                                   09928014
+                      ,  :VXMI-FLISOP                                   09929014
+                      ,  :VXMI-LISENT                                   09930014
+                      ,  :VXMI-LISPAG                                   09931014
+                      ,  :VXMI-INCORP                                   09932014
+                      ,  :VXMI-CONTRT                                   09933014
+                      ,  :VXMI-CONTRT6                                  09934014
+                      ,  :VXMI-REF9                                     09935014
+                      ,  :VXMI-DELEGHAC                                 09936014
+                      ,  :VXMI-ADMINHAC                                 09937014
+                      ,  :VXMI-PRETELHAC                                09938014
+                      ,  :VXMI-TELEFHAC                                 09939014
+                      ,  :VXMI-APNOMHAC                                 09940014
+                      ,  :VXMI-LUNES                                    09941014
+                      ,  :VXMI-VIERNES                                  09942014
+                      ,  :VXMI-YAPRESEN                                 09943014
+                      ,  :VXMI-IMPRE1                                   09944014
+                      ,  :VXMI-IMPRE2                                   09945014
+                      ,  :VXMI-FILLER                                   09946014
+                      ,  :VXMI-LISCTIMP                                 09947014
+                      ,  :VXMI-CONTCTA                                  09948014
+                      ,  :VXMI-PASS1                                    09949014
+                      ,  :VXMI-PASS2                                    09950014
+                      ,  :VXMI-LISCTA                                   09951014
+                      ,  :VXMI-LISAGTES                                 09952014
+                      ,  :VXMI-LISREDUC                                 09953014
+                      ,  :VXMI-LISFESTI                                 09954014
+                      ,  :VXMI-LISMONED                                 09955014
+                      ,  :VXMI-LISCONTA                                 09956014
+                      ,  :VXMI-LISENT-1                                 09957014
+                      ,  :VXMI-LISCTA-SUC                               09958014
+                      ,  :VXMI-LISVALOR                                 09959014
+                      ,  :VXMI-CONT-REV                                 09960014
+                      ,  :VXMI-VALORACION                               09961014
+                      ,  :VXMI-LIS-EXTRJ                                09962014
+                      ,  :VXMI-FILLER1                                  09963014
+                      ,  :VXMI-APCTAOFI                                 09964014
+                      ,  :VXMI-TIPCUST                                  09965014
+                      ,  :VXMI-MANFIS                                   09966014
+                      ,  :VXMI-OPECUST                                  09967014
+                      ,  :VXMI-OPEBOLSA                                 09968014
+                      ,  :VXMI-AVISOS                                   09969014
+                      ,  :VXMI-CONPANT                                  09970014
+                      ,  :VXMI-COMCUST                                  09971014
+                      ,  :VXMI-IMPALT                                   09972014
+                      ,  :VXMI-CTACARGO                                 09973014
+                      ,  :VXMI-CTAABONO                                 09974014
+                      ,  :VXMI-CONTEN                                   09975014
+                      ,  :VXMI-CONTEV                                   09976014
+                      ,  :VXMI-CONTSN                                   09977014
+                      ,  :VXMI-CONTSV                                   09978014
+                      ,  :VXMI-LIS-RESTOS                               09979014
+                      ,  :VXMI-DIAS-LIMIT                               09980014
+                      ,  :VXMI-LIS-C-EXEN                               09981014
+                      ,  :VXMI-LIS-GJUD-BLO                             09982014
+                      ,  :VXMI-FEALTREG                                 09983014
+                      ,  :VXMI-FEULMOD                                  09984014
+                      ,  :VXMI-HORULMOD                                 09985014
+                      ,  :VXMI-NUMTER                                   09986014
+                      ,  :VXMI-USUARIO                                  09987014
+                      ,  :VXMI-FILLER2                                  09988014
+                   FROM  VLDTXMI                                        09989014
+                   WHERE  VXMI_CODBE  = :VXMI-CODBE                     09990014
+              END-EXEC                                                  09991014
+                                                                        09992014
+                 MOVE SQLCODE TO SQLCODE-AUX                            09993014
+                                                                        09994014
+                 EVALUATE TRUE                                          09995014
+                    WHEN DB2-OK                                         09996014
+                       CONTINUE                                         09997014
+                                                                        09998014
+                    WHEN  DB2-NOTFND                                    09999014
+                      MOVE  'VLE0007'   TO  CAA-COD-ERROR               10000014
+                      MOVE  -1          TO  CTA0101L                    10001014
+                      PERFORM  3-FINAL                                  10002014
+                                                                        10003014
+                    WHEN OTHER                                          10004014
+                      MOVE 'SELECT'      TO  ABC-REFERENCIA             10005014
+                      MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR           10006014
+                      PERFORM 999-ABEND-DB2                             10007014
+                                                                        10008014
+                 END-EVALUATE.                                          10009014
+      *                                                                 10010014
+      *A2011-RUTLOG-I                                                   10011014
+           INITIALIZE W-VLWCLOG0                                        10012014
+                      LOGVLDTXMI                                        10013014
+           MOVE 'VLDTXMI'             TO  VL7LOG-TABLA                  10014014
+           MOVE 'SELECT'              TO  VL7LOG-OPERACION              10015014
+           MOVE LENGTH OF DCLVLDTXMI  TO  VL7LOG-REGISTRO-LEN           10016014
+           MOVE DCLVLDTXMI            TO  LOGVLDTXMI                    10017014
+           MOVE LOGVLDTXMI            TO  VL7LOG-REGISTRO-TEXT          10018014
+           PERFORM LLAMAR-VL7CRLOG                                      10019014
+              THRU LLAMAR-VL7CRLOG-FIN.                                 10020014
+      *A2011-RUTLOG-I                                                   10021014
+                                                                        10022014
+       ACCEDER-VLDTXMI-FIN.                                             10023014
+               EXIT.                                                    10024014
+      *                                                                 10025014
+       ACCEDER-VLDTADS1.                                                10026014
+      *                                                                 10027014
+           MOVE VARC-CUENTA        TO VADS-CUENTA                       10028014
+           MOVE SPACES             TO VADS-PAVAL                        10029014
+           MOVE SPACES             TO VADS-VALOR                        10030014
+           MOVE 0                  TO VADS-ISIN                         10031014
+           MOVE 'M'                TO VADS-TIPREG                       10032014
+           MOVE SPACES             TO VADS-NUMGRUN                      10033014
+      *                                                                 10034014
+           EXEC SQL                                                     10035014
+                SELECT   COUNT(*)                                       10036014
+                  INTO  :W-COUNT1                                       10037014
+                  FROM   VLDTADS                                        10038014
+                 WHERE VADS_CUENTA  = :VADS-CUENTA                      10039014
+                   AND VADS_PAVAL   > :VADS-PAVAL                       10040014
+                   AND VADS_VALOR   > :VADS-VALOR                       10041014
+                   AND VADS_ISIN    > :VADS-ISIN                        10042014
+                   AND VADS_TIPREG  = :VADS-TIPREG                      10043014
+                   AND VADS_NUMGRUN = :VADS-NUMGRUN                     10044014
+           END-EXEC                                                     10045014
+      *                                                                 10046014
+           MOVE SQLCODE TO SQLCODE-AUX                                  10047014
+      *                                                                 10048014
+           EVALUATE TRUE                                                10049014
+                    WHEN DB2-OK                                         10050014
+                        CONTINUE                                        10051014
+                    WHEN OTHER                                          10052014
+                        MOVE 'SELECT-COUNT'   TO  ABC-REFERENCIA        10053014
+                        MOVE 'VLDTADS'        TO  ABC-OBJETO-ERROR      10054014
+                       PERFORM 999-ABEND-DB2                            10055014
+           END-EVALUATE.                                                10056014
+      *                                                                 10057014
+                                                                        10058014
+       ACCEDER-VLDTADS1-FIN.                                            10059014
+           EXIT.                                                        10060014
+      *A2012-F.                                                         10061014
+      *                                                                 10062014
+      *A2011-I-RUTLOG-I                                                 10063014
+      *       PARRAFOS NUEVOS POR MOTIVO DE LA RUTINA VL7CRLOG          10064014
+      *                                                                 10065014
+JPC@8 *202608041-INI                                                    10066014
+JPC@8 *     REGISTRA EN VL7CRLOG EL RESULTADO DE CADA CONSULTA FATCA,   10067014
+JPC@8 *     SEA APROBADA O RECHAZADA, PARA TRAZABILIDAD DE AUDITORIA.   10068014
+       REGISTRAR-LOG-FATCA.                                             10069014
+      *--------------------*                                            10070014
+           INITIALIZE                 W-VLWCLOG0                        10071014
+                                       W-FATCA-LOG-DETALLE.             10072014
+                                                                        10073014
+           MOVE TIT0101I           TO FLOG-CODCLI.                      10074014
+           MOVE VL088-CUENTA       TO FLOG-CUENTA.                      10075014
+           MOVE VL088-OPCION       TO FLOG-OPCION.                      10076014
+           MOVE VL088-COD-RETORNO  TO FLOG-COD-RETORNO.                 10077014
+           MOVE VL088-INDMARCA     TO FLOG-INDMARCA.                    10078014
+           MOVE VL088-COD-ERROR-DEV TO FLOG-COD-ERROR-DEV.              10079014
+           MOVE CAA-USERID         TO FLOG-NUMUSER.                     10080014
+           MOVE CAA-FECHA-OPER     TO FLOG-FECHA-OPER.                  10081014
+           MOVE CAA-HORA-TRANS     TO FLOG-HORA-TRANS.                  10082014
+                                                                        10083014
+           MOVE 'VLWC0088'            TO  VL7LOG-TABLA.                 10084014
+           MOVE 'FATCA-CHECK'         TO  VL7LOG-OPERACION.             10085014
+           MOVE LENGTH OF W-FATCA-LOG-DETALLE                           10086014
+                                       TO  VL7LOG-REGISTRO-LEN.         10087014
+           MOVE W-FATCA-LOG-DETALLE   TO  VL7LOG-REGISTRO-TEXT.         10088014
+                                                                        10089014
+           PERFORM LLAMAR-VL7CRLOG                                      10090014
+              THRU LLAMAR-VL7CRLOG-FIN.                                 10091014
+      *                                                                 10092014
+       REGISTRAR-LOG-FATCA-FIN.                                         10093014
+           EXIT.                                                        10094014
+JPC@8 *202608041-FIN                                                    10095014
+      *                                                                 10096014
+      *RITM49022-INI                                                   *10096020
+      *  REGISTRA EN VL7CRLOG LA ACEPTACION DE UN NUMERO DE              10096040
+      *  COTITULARES MANCOMUNADOS (MAN0101I) DISTINTO DEL REALMENTE      10096060
+      *  GRABADO EN VLDTADT, PARA TRAZABILIDAD DE AUDITORIA.             10096080
+LRH@19 REGISTRAR-LOG-MANCOM.                                              10096100
+LRH@19*--------------------*                                             10096120
+LRH@19     INITIALIZE                 W-VLWCLOG0                         10096140
+LRH@19                                W-MANCOM-LOG-DETALLE.              10096160
+LRH@19                                                                   10096180
+LRH@19     MOVE TIT0101I           TO MLOG-CODCLI.                       10096200
+LRH@19     MOVE CTA0101I           TO MLOG-CUENTA.                       10096220
+LRH@19     MOVE W-COUNT            TO MLOG-NUMCOT-ANTERIOR.              10096240
+LRH@19     MOVE MAN0101I           TO MLOG-NUMCOT-NUEVO.                 10096260
+LRH@19     MOVE CAA-USERID         TO MLOG-NUMUSER.                      10096280
+LRH@19     MOVE CAA-FECHA-OPER     TO MLOG-FECHA-OPER.                   10096300
+LRH@19     MOVE CAA-HORA-TRANS     TO MLOG-HORA-TRANS.                   10096320
+LRH@19                                                                   10096340
+LRH@19     MOVE 'VLDTADT'             TO  VL7LOG-TABLA.                  10096360
+LRH@19     MOVE 'MANCOM-CHG'          TO  VL7LOG-OPERACION.              10096380
+LRH@19     MOVE LENGTH OF W-MANCOM-LOG-DETALLE                           10096400
+LRH@19                                 TO  VL7LOG-REGISTRO-LEN.          10096420
+LRH@19     MOVE W-MANCOM-LOG-DETALLE  TO  VL7LOG-REGISTRO-TEXT.          10096440
+LRH@19                                                                   10096460
+LRH@19     PERFORM LLAMAR-VL7CRLOG                                       10096480
+LRH@19        THRU LLAMAR-VL7CRLOG-FIN.                                  10096500
+LRH@19                                                                   10096520
+LRH@19 REGISTRAR-LOG-MANCOM-FIN.                                         10096540
+LRH@19     EXIT.                                                         10096560
+      *RITM49022-FIN                                                   *10096580
+      *                                                                 10096600
+       LLAMAR-VL7CRLOG.                                                 10097014
+                                                                        10098014
+           MOVE CAA-FECHA-OPER        TO  VL7LOG-FECHA                  10099014
+           MOVE CAA-HORA-TRANS        TO  VL7LOG-HORA                   10100014
+           MOVE CAA-TERMINAL          TO  VL7LOG-NUMTER                 10101014
+           MOVE CAA-USERID            TO  VL7LOG-NUMUSER.               10102014
+           MOVE 'VL2C1010'            TO  VL7LOG-CODTRAN.               10103014
+                                                                        10104014
+           EXEC CICS                                                    10105014
+              LINK PROGRAM (VL7CRLOG)                                   10106014
+              COMMAREA (VLWCLOG0)                                       10107014
+           END-EXEC.                                                    10108014
+                                                                        10109014
+           IF EIBRESP NOT = DFHRESP(NORMAL)                             10110014
+              MOVE 'ERROR EN VL7CRLOG'      TO  ABC-REFERENCIA          10111014
+              MOVE 'VL7CRLOG'               TO  ABC-OBJETO-ERROR        10112014
+              PERFORM 999-ABEND-CICS                                    10113014
+           END-IF.                                                      10114014
+                                                                        10115014
+           IF VL7LOG-CODRESP = 00                                       10116014
+              CONTINUE                                                  10117014
+           ELSE                                                         10118014
+           IF VL7LOG-OPERACION(1:5) = '- 904'                           10119014
+              MOVE 'VLE2105'             TO CAA-COD-ERROR               10120014
+              MOVE 'VL7CRLOG'            TO CAA-VAR1-ERROR              10121014
+              MOVE VL7LOG-OPERACION(1:5) TO CAA-VAR2-ERROR              10122014
+              PERFORM 3-FINAL                                           10123014
+           ELSE                                                         10124014
+              MOVE 'VLE0907'             TO CAA-COD-ERROR               10125014
+              MOVE 'VL7CRLOG'            TO CAA-VAR1-ERROR              10126014
+              MOVE VL7LOG-CODRESP        TO CAA-VAR2-ERROR              10127014
+              PERFORM 3-FINAL                                           10128014
+           END-IF.                                                      10129014
+                                                                        10130014
+      *                                                                 10131014
+       LLAMAR-VL7CRLOG-FIN.                                             10132014
+           EXIT.                                                        10133014
+       SELUND-VLDTXMI.                                                  10134014
+                                                                        10135014
+           EXEC SQL                                                     10136014
+                SELECT  VXMI_CODBE     ,                                10137014
+                        VXMI_CODCLI    ,                                10138014
+                        VXMI_DENOM     ,                                10139014
+                        VXMI_NIF       ,                                10140014
+                        VXMI_DOMIC     ,                                10141014
+                        VXMI_LOCAL     ,                                10142014
+                        VXMI_CODPOS    ,                                10143014
+                        VXMI_CNAE      ,                                10144014
+                        VXMI_SUCVAL    ,                                10145014
+                        VXMI_NUMFAC    ,                                10146014
+                        VXMI_VALENT    ,                                10147014
+                        VXMI_CTAVAL    ,                                10148014
+                        VXMI_VALCER    ,                                10149014
+                        VXMI_MULPLA    ,                                10150014
+                        VXMI_RETEN   ,                                  10151014
+                        VXMI_IVA     ,                                  10152014
+                        VXMI_INCLUS  ,                                  10153014
+                        VXMI_EXCLUS  ,                                  10154014
+                        VXMI_PROVIS  ,                                  10155014
+                        VXMI_FLISOP  ,                                  10156014
+                        VXMI_LISENT  ,                                  10157014
+                        VXMI_LISPAG  ,                                  10158014
+                        VXMI_INCORP  ,                                  10159014
+                        VXMI_CONTRT  ,                                  10160014
+                        VXMI_CONTRT6 ,                                  10161014
+                        VXMI_REF9    ,                                  10162014
+                        VXMI_DELEGHAC,                                  10163014
+                        VXMI_ADMINHAC,                                  10164014
+                        VXMI_PRETELHAC,                                 10165014
+                        VXMI_TELEFHAC ,                                 10166014
+                        VXMI_APNOMHAC ,                                 10167014
+                        VXMI_LUNES    ,                                 10168014
+                        VXMI_VIERNES  ,                                 10169014
+                        VXMI_YAPRESEN ,                                 10170014
+                        VXMI_IMPRE1   ,                                 10171014
+                        VXMI_IMPRE2   ,                                 10172014
+                        VXMI_FILLER   ,                                 10173014
+                        VXMI_LISCTIMP ,                                 10174014
+                        VXMI_CONTCTA  ,                                 10175014
+                        VXMI_PASS1    ,                                 10176014
+                        VXMI_PASS2    ,                                 10177014
+                        VXMI_LISCTA   ,                                 10178014
+                        VXMI_LISAGTES ,                                 10179014
+                        VXMI_LISREDUC ,                                 10180014
+                        VXMI_LISFESTI ,                                 10181014
+                        VXMI_LISMONED ,                                 10182014
+                        VXMI_LISCONTA ,                                 10183014
+                        VXMI_LISENT_1 ,                                 10184014
+                        VXMI_LISCTA_SUC,                                10185014
+                        VXMI_LISVALOR  ,                                10186014
+                        VXMI_CONT_REV  ,                                10187014
+                        VXMI_VALORACION ,                               10188014
+                        VXMI_LIS_EXTRJ ,                                10189014
+                        VXMI_FILLER1   ,                                10190014
+                        VXMI_APCTAOFI  ,                                10191014
+                        VXMI_TIPCUST   ,                                10192014
+                        VXMI_MANFIS    ,                                10193014
+                        VXMI_OPECUST   ,                                10194014
+                        VXMI_OPEBOLSA  ,                                10195014
+                        VXMI_AVISOS    ,                                10196014
+                        VXMI_CONPANT   ,                                10197014
+                        VXMI_COMCUST   ,                                10198014
+                        VXMI_IMPALT    ,                                10199014
+                        VXMI_CTACARGO  ,                                10200014
+                        VXMI_CTAABONO  ,                                10201014
+                        VXMI_CONTEN    ,                                10202014
+                        VXMI_CONTEV    ,                                10203014
+                        VXMI_CONTSN    ,                                10204014
+                        VXMI_CONTSV    ,                                10205014
+                        VXMI_LIS_RESTOS,                                10206014
+                        VXMI_DIAS_LIMIT,                                10207014
+                        VXMI_LIS_C_EXEN,                                10208014
+                        VXMI_LIS_GJUD_BLO,                              10209014
+                        VXMI_FEALTREG ,                                 10210014
+                        VXMI_FEULMOD  ,                                 10211014
+                        VXMI_HORULMOD ,                                 10212014
+                        VXMI_NUMTER   ,                                 10213014
+                        VXMI_USUARIO  ,                                 10214014
+                        VXMI_FILLER2                                    10215014
+                  INTO :LXMI-CODBE     ,                                10216014
+                       :LXMI-CODCLI    ,                                10217014
+                       :LXMI-DENOM     ,                                10218014
+                       :LXMI-NIF       ,                                10219014
+                       :LXMI-DOMIC     ,                                10220014
+                       :LXMI-LOCAL     ,                                10221014
+                       :LXMI-CODPOS    ,                                10222014
+                       :LXMI-CNAE      ,                                10223014
+                       :LXMI-SUCVAL    ,                                10224014
+                       :LXMI-NUMFAC    ,                                10225014
+                       :LXMI-VALENT    ,                                10226014
+                       :LXMI-CTAVAL    ,                                10227014
+                       :LXMI-VALCER    ,                                10228014
+                       :LXMI-MULPLA    ,                                10229014
+                       :LXMI-RETEN   ,                                  10230014
+                       :LXMI-IVA     ,                                  10231014
+                       :LXMI-INCLUS  ,                                  10232014
+                       :LXMI-EXCLUS  ,                                  10233014
+                       :LXMI-PROVIS  ,                                  10234014
+                       :LXMI-FLISOP  ,                                  10235014
+                       :LXMI-LISENT  ,                                  10236014
+                       :LXMI-LISPAG  ,                                  10237014
+                       :LXMI-INCORP  ,                                  10238014
+                       :LXMI-CONTRT  ,                                  10239014
+                       :LXMI-CONTRT6 ,                                  10240014
+                       :LXMI-REF9    ,                                  10241014
+                       :LXMI-DELEGHAC,                                  10242014
+                       :LXMI-ADMINHAC,                                  10243014
+                       :LXMI-PRETELHAC,                                 10244014
+                       :LXMI-TELEFHAC ,                                 10245014
+                       :LXMI-APNOMHAC ,                                 10246014
+                       :LXMI-LUNES    ,                                 10247014
+                       :LXMI-VIERNES  ,                                 10248014
+                       :LXMI-YAPRESEN ,                                 10249014
+                       :LXMI-IMPRE1   ,                                 10250014
+                       :LXMI-IMPRE2   ,                                 10251014
+                       :LXMI-FILLER   ,                                 10252014
+                       :LXMI-LISCTIMP ,                                 10253014
+                       :LXMI-CONTCTA  ,                                 10254014
+                       :LXMI-PASS1    ,                                 10255014
+                       :LXMI-PASS2    ,                                 10256014
+                       :LXMI-LISCTA   ,                                 10257014
+                       :LXMI-LISAGTES ,                                 10258014
+                       :LXMI-LISREDUC ,                                 10259014
+                       :LXMI-LISFESTI ,                                 10260014
+                       :LXMI-LISMONED ,                                 10261014
+                       :LXMI-LISCONTA ,                                 10262014
+                       :LXMI-LISENT-1 ,                                 10263014
+                       :LXMI-LISCTA-SUC,                                10264014
+                       :LXMI-LISVALOR  ,                                10265014
+                       :LXMI-CONT-REV  ,                                10266014
+                       :LXMI-VALORACION ,                               10267014
+                       :LXMI-LIS-EXTRJ ,                                10268014
+                       :LXMI-FILLER1   ,                                10269014
+                       :LXMI-APCTAOFI  ,                                10270014
+                       :LXMI-TIPCUST   ,                                10271014
+                       :LXMI-MANFIS    ,                                10272014
+                       :LXMI-OPECUST   ,                                10273014
+                       :LXMI-OPEBOLSA  ,                                10274014
+                       :LXMI-AVISOS    ,                                10275014
+                       :LXMI-CONPANT   ,                                10276014
+                       :LXMI-COMCUST   ,                                10277014
+                       :LXMI-IMPALT    ,                                10278014
+                       :LXMI-CTACARGO  ,                                10279014
+                       :LXMI-CTAABONO  ,                                10280014
+                       :LXMI-CONTEN    ,                                10281014
+                       :LXMI-CONTEV    ,                                10282014
+                       :LXMI-CONTSN    ,                                10283014
+                       :LXMI-CONTSV    ,                                10284014
+                       :LXMI-LIS-RESTOS,                                10285014
+                       :LXMI-DIAS-LIMIT,                                10286014
+                       :LXMI-LIS-C-EXEN,                                10287014
+                       :LXMI-LIS-GJUD-BLO,                              10288014
+                       :LXMI-FEALTREG ,                                 10289014
+                       :LXMI-FEULMOD  ,                                 10290014
+                       :LXMI-HORULMOD ,                                 10291014
+                       :LXMI-NUMTER   ,                                 10292014
+                       :LXMI-USUARIO  ,                                 10293014
+                       :LXMI-FILLER2                                    10294014
+                  FROM  VLDTXMI                                         10295014
+                 WHERE  VXMI_CODBE   = :LXMI-CODBE                      10296014
+           END-EXEC                                                     10297014
+                                                                        10298014
+           MOVE SQLCODE TO SQLCODE-AUX                                  10299014
+                                                                        10300014
+           EVALUATE TRUE                                                10301014
+              WHEN DB2-OK                                               10302014
+                   INITIALIZE W-VLWCLOG0                                10303014
+                   MOVE 'VLDTXMI'             TO  VL7LOG-TABLA          10304014
+                   MOVE 'SELUND'              TO  VL7LOG-OPERACION      10305014
+                   MOVE LENGTH OF DCLVLDTXMI  TO  VL7LOG-REGISTRO-LEN   10306014
+                   MOVE LOGVLDTXMI            TO  VL7LOG-REGISTRO-TEXT  10307014
+                   PERFORM LLAMAR-VL7CRLOG                              10308014
+                      THRU LLAMAR-VL7CRLOG-FIN                          10309014
+              WHEN DB2-NOTFND                                           10310014
+                   CONTINUE                                             10311014
+              WHEN OTHER                                                10312014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                10313014
+                   MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR              10314014
+                   PERFORM 999-ABEND-DB2                                10315014
+              END-EVALUATE.                                             10316014
+                                                                        10317014
+       SELUND-VLDTXMI-FIN.                                              10318014
+           EXIT.                                                        10319014
+      *                                                                 10320014
+       SELUND-VLDTMES.                                                  10321014
+                                                                        10322014
+           EXEC SQL                                                     10323014
+                SELECT  VMES_CUENTA    ,                                10324014
+                        VMES_FALTA     ,                                10325014
+                        VMES_REACTIVA  ,                                10326014
+                        VMES_FEALTREG  ,                                10327014
+                        VMES_FEULMOD   ,                                10328014
+                        VMES_HORULMOD  ,                                10329014
+                        VMES_NUMTER    ,                                10330014
+                        VMES_USUARIO   ,                                10331014
+                        VMES_FILLER                                     10332014
+                  INTO :LMES-CUENTA   ,                                 10333014
+                       :LMES-FALTA ,                                    10334014
+                       :LMES-REACTIVA ,                                 10335014
+                       :LMES-FEALTREG ,                                 10336014
+                       :LMES-FEULMOD ,                                  10337014
+                       :LMES-HORULMOD ,                                 10338014
+                       :LMES-NUMTER ,                                   10339014
+                       :LMES-USUARIO ,                                  10340014
+                       :LMES-FILLER                                     10341014
+                  FROM  VLDTMES                                         10342014
+                 WHERE  VMES_CUENTA  = :LMES-CUENTA                     10343014
+           END-EXEC                                                     10344014
+                                                                        10345014
+           MOVE SQLCODE TO SQLCODE-AUX                                  10346014
+                                                                        10347014
+           EVALUATE TRUE                                                10348014
+              WHEN DB2-OK                                               10349014
+                   INITIALIZE W-VLWCLOG0                                10350014
+                   MOVE 'VLDTMES'             TO  VL7LOG-TABLA          10351014
+                   MOVE 'SELUND'              TO  VL7LOG-OPERACION      10352014
+                   MOVE LENGTH OF DCLVLDTMES  TO  VL7LOG-REGISTRO-LEN   10353014
+                   MOVE LOGVLDTMES            TO  VL7LOG-REGISTRO-TEXT  10354014
+                   PERFORM LLAMAR-VL7CRLOG                              10355014
+                      THRU LLAMAR-VL7CRLOG-FIN                          10356014
+              WHEN DB2-NOTFND                                           10357014
+                   CONTINUE                                             10358014
+              WHEN OTHER                                                10359014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                10360014
+                   MOVE 'VLDTMES'     TO  ABC-OBJETO-ERROR              10361014
+                   PERFORM 999-ABEND-DB2                                10362014
+              END-EVALUATE.                                             10363014
+                                                                        10364014
+       SELUND-VLDTMES-FIN.                                              10365014
+           EXIT.                                                        10366014
+      *                                                                 10367014
+       SELUND-VLDTARC.                                                  10368014
+                                                                        10369014
+           EXEC SQL                                                     10370014
+                SELECT  VARC_CUENTA    ,                                10371014
+                        VARC_CENTAD    ,                                10372014
+                        VARC_NUMCLI    ,                                10373014
+                        VARC_CLMAST    ,                                10374014
+                        VARC_MONEDA    ,                                10375014
+                        VARC_SUCURS    ,                                10376014
+                        VARC_CTACAR    ,                                10377014
+                        VARC_CTAABO    ,                                10378014
+                        VARC_TEXTO     ,                                10379014
+                        VARC_PRESEN    ,                                10380014
+                        VARC_GRUPO     ,                                10381014
+                        VARC_RUT       ,                                10382014
+                        VARC_CNAE      ,                                10383014
+                        VARC_SITUAC    ,                                10384014
+                        VARC_EXEN1     ,                                10385014
+                        VARC_EXEN2     ,                                10386014
+                        VARC_EXEN3     ,                                10387014
+                        VARC_EXEN4     ,                                10388014
+                        VARC_EXEN5     ,                                10389014
+                        VARC_EXEN6     ,                                10390014
+                        VARC_EXEN7     ,                                10391014
+                        VARC_EXEN8     ,                                10392014
+                        VARC_EXEN9     ,                                10393014
+                        VARC_EXEN10    ,                                10394014
+                        VARC_ANALIS    ,                                10395014
+                        VARC_CLACARGO  ,                                10396014
+                        VARC_CLABONO   ,                                10397014
+                        VARC_NUMDOM    ,                                10398014
+                        VARC_CODSUS    ,                                10399014
+                        VARC_FE_ULT_EXT,                                10400014
+                        VARC_PAIS      ,                                10401014
+                        VARC_FE_CARTERA,                                10402014
+                        VARC_CLTELEX   ,                                10403014
+                        VARC_FE_ALTA   ,                                10404014
+                        VARC_VALORACION,                                10405014
+                        VARC_VALEXTRJ  ,                                10406014
+                        VARC_INVERSOR  ,                                10407014
+                        VARC_DIRECTA   ,                                10408014
+                        VARC_MAX_CVE_1 ,                                10409014
+                        VARC_MAX_DCU_5 ,                                10410014
+                        VARC_MAX_SUS_6 ,                                10411014
+                        VARC_MAX_DIV_7 ,                                10412014
+                        VARC_MAX_AMO_8 ,                                10413014
+                        VARC_MAX_PAJ_9 ,                                10414014
+                        VARC_FECHA_102 ,                                10415014
+                        VARC_TARIFACUS ,                                10416014
+                        VARC_SWIFT_TELEX,                               10417014
+                        VARC_TELEX_2   ,                                10418014
+                        VARC_GRUPO_CTAS,                                10419014
+                        VARC_OPER_TIT  ,                                10420014
+                        VARC_FEALTREG  ,                                10421014
+                        VARC_FEULMOD   ,                                10422014
+                        VARC_HORULMOD  ,                                10423014
+                        VARC_NUMTER    ,                                10424014
+                        VARC_USUARIO   ,                                10425014
+                        VARC_FILLER    ,                                10426014
+                        VARC_CTAVAL20  ,                                10427014
+                        VARC_NUMMAN    ,                                10428014
+                        VARC_INDIMP    ,                                10429014
+                        VARC_INDSAB                                     10430014
+                  INTO :LARC-CUENTA   ,                                 10431014
+                       :LARC-CENTAD    ,                                10432014
+                       :LARC-NUMCLI    ,                                10433014
+                       :LARC-CLMAST    ,                                10434014
+                       :LARC-MONEDA    ,                                10435014
+                       :LARC-SUCURS    ,                                10436014
+                       :LARC-CTACAR    ,                                10437014
+                       :LARC-CTAABO    ,                                10438014
+                       :LARC-TEXTO     ,                                10439014
+                       :LARC-PRESEN    ,                                10440014
+                       :LARC-GRUPO     ,                                10441014
+                       :LARC-RUT       ,                                10442014
+                       :LARC-CNAE      ,                                10443014
+                       :LARC-SITUAC    ,                                10444014
+                       :LARC-EXEN1     ,                                10445014
+                       :LARC-EXEN2     ,                                10446014
+                       :LARC-EXEN3     ,                                10447014
+                       :LARC-EXEN4     ,                                10448014
+                       :LARC-EXEN5     ,                                10449014
+                       :LARC-EXEN6     ,                                10450014
+                       :LARC-EXEN7     ,                                10451014
+                       :LARC-EXEN8     ,                                10452014
+                       :LARC-EXEN9     ,                                10453014
+                       :LARC-EXEN10    ,                                10454014
+                       :LARC-ANALIS    ,                                10455014
+                       :LARC-CLACARGO  ,                                10456014
+                       :LARC-CLABONO   ,                                10457014
+                       :LARC-NUMDOM    ,                                10458014
+                       :LARC-CODSUS    ,                                10459014
+                       :LARC-FE-ULT-EXT,                                10460014
+                       :LARC-PAIS      ,                                10461014
+                       :LARC-FE-CARTERA,                                10462014
+                       :LARC-CLTELEX   ,                                10463014
+                       :LARC-FE-ALTA   ,                                10464014
+                       :LARC-VALORACION,                                10465014
+                       :LARC-VALEXTRJ  ,                                10466014
+                       :LARC-INVERSOR  ,                                10467014
+                       :LARC-DIRECTA   ,                                10468014
+                       :LARC-MAX-CVE-1 ,                                10469014
+                       :LARC-MAX-DCU-5 ,                                10470014
+                       :LARC-MAX-SUS-6 ,                                10471014
+                       :LARC-MAX-DIV-7 ,                                10472014
+                       :LARC-MAX-AMO-8 ,                                10473014
+                       :LARC-MAX-PAJ-9 ,                                10474014
+                       :LARC-FECHA-102 ,                                10475014
+                       :LARC-TARIFACUS ,                                10476014
+                       :LARC-SWIFT-TELEX,                               10477014
+                       :LARC-TELEX-2   ,                                10478014
+                       :LARC-GRUPO-CTAS,                                10479014
+                       :LARC-OPER-TIT  ,                                10480014
+                       :LARC-FEALTREG  ,                                10481014
+                       :LARC-FEULMOD   ,                                10482014
+                       :LARC-HORULMOD  ,                                10483014
+                       :LARC-NUMTER    ,                                10484014
+                       :LARC-USUARIO   ,                                10485014
+                       :LARC-FILLER    ,                                10486014
+                       :LARC-CTAVAL20  ,                                10487014
+                       :LARC-NUMMAN    ,                                10488014
+                       :LARC-INDIMP    ,                                10489014
+                       :LARC-INDSAB                                     10490014
+                  FROM  VLDTARC                                         10491014
+                 WHERE  VARC_CUENTA  = :LARC-CUENTA                     10492014
+           END-EXEC                                                     10493014
+                                                                        10494014
+           MOVE SQLCODE TO SQLCODE-AUX                                  10495014
+                                                                        10496014
+           EVALUATE TRUE                                                10497014
+              WHEN DB2-OK                                               10498014
+                   INITIALIZE W-VLWCLOG0                                10499014
+                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          10500014
+                   MOVE 'SELUND'              TO  VL7LOG-OPERACION      10501014
+                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   10502014
+                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  10503014
+                   PERFORM LLAMAR-VL7CRLOG                              10504014
+                      THRU LLAMAR-VL7CRLOG-FIN                          10505014
+              WHEN DB2-NOTFND                                           10506014
+                   CONTINUE                                             10507014
+              WHEN OTHER                                                10508014
+                   MOVE 'SELECT'      TO  ABC-REFERENCIA                10509014
+                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              10510014
+                   PERFORM 999-ABEND-DB2                                10511014
+              END-EVALUATE.                                             10512014
+                                                                        10513014
+       SELUND-VLDTARC-FIN.                                              10514014
+           EXIT.                                                        10515014
+      *                                                                 10516014
+       ACCESO-VLDTHIS.                                                  10517014
+      *                                                                 10518014
+           MOVE CTA0101I                    TO W-CUENTA                 10519014
+           MOVE W-CUENTA                    TO VHIS-CTAVAL              10520014
+           MOVE LOW-VALUES                  TO VHIS-CODVALOR            10521014
+           MOVE ZEROES                      TO VHIS-TIPGAS              10522014
+                                               VHIS-ANO                 10523014
+                                               VHIS-MES                 10524014
+                                                                        10525014
+           MOVE SPACES                      TO SW-FIN-HIS               10526014
+                                                                        10527014
+           PERFORM ABRIR-CURSOR-VHIS                                    10528014
+              THRU ABRIR-CURSOR-VHIS-FIN                                10529014
                                                                         10530014
-           EXEC CICS                                                    10540014
-              LINK PROGRAM (VL7CRLOG)                                   10550014
-              COMMAREA (VLWCLOG0)                                       10560014
-           END-EXEC.                                                    10570014
-                                                                        10580014
-           IF EIBRESP NOT = DFHRESP(NORMAL)                             10590014
-              MOVE 'ERROR EN VL7CRLOG'      TO  ABC-REFERENCIA          10600014
-              MOVE 'VL7CRLOG'               TO  ABC-OBJETO-ERROR        10610014
-              PERFORM 999-ABEND-CICS                                    10620014
-           END-IF.                                                      10630014
-                                                                        10640014
-           IF VL7LOG-CODRESP = 00                                       10650014
-              CONTINUE                                                  10660014
-           ELSE                                                         10670014
-           IF VL7LOG-OPERACION(1:5) = '- 904'                           10680014
-              MOVE 'VLE2105'             TO CAA-COD-ERROR               10690014
-              MOVE 'VL7CRLOG'            TO CAA-VAR1-ERROR              10700014
-              MOVE VL7LOG-OPERACION(1:5) TO CAA-VAR2-ERROR              10710014
-              PERFORM 3-FINAL                                           10720014
-           ELSE                                                         10730014
-              MOVE 'VLE0907'             TO CAA-COD-ERROR               10740014
-              MOVE 'VL7CRLOG'            TO CAA-VAR1-ERROR              10750014
-              MOVE VL7LOG-CODRESP        TO CAA-VAR2-ERROR              10760014
-              PERFORM 3-FINAL                                           10770014
-           END-IF.                                                      10780014
-                                                                        10790014
-      *                                                                 10800014
-       LLAMAR-VL7CRLOG-FIN.                                             10810014
-           EXIT.                                                        10820014
-       SELUND-VLDTXMI.                                                  10830014
-                                                                        10840014
-           EXEC SQL                                                     10850014
-                SELECT  VXMI_CODBE     ,                                10860014
-                        VXMI_CODCLI    ,                                10870014
-                        VXMI_DENOM     ,                                10880014
-                        VXMI_NIF       ,                                10890014
-                        VXMI_DOMIC     ,                                10900014
-                        VXMI_LOCAL     ,                                10910014
-                        VXMI_CODPOS    ,                                10920014
-                        VXMI_CNAE      ,                                10930014
-                        VXMI_SUCVAL    ,                                10940014
-                        VXMI_NUMFAC    ,                                10950014
-                        VXMI_VALENT    ,                                10960014
-                        VXMI_CTAVAL    ,                                10970014
-                        VXMI_VALCER    ,                                10980014
-                        VXMI_MULPLA    ,                                10990014
-                        VXMI_RETEN   ,                                  11000014
-                        VXMI_IVA     ,                                  11010014
-                        VXMI_INCLUS  ,                                  11020014
-                        VXMI_EXCLUS  ,                                  11030014
-                        VXMI_PROVIS  ,                                  11040014
-                        VXMI_FLISOP  ,                                  11050014
-                        VXMI_LISENT  ,                                  11060014
-                        VXMI_LISPAG  ,                                  11070014
-                        VXMI_INCORP  ,                                  11080014
-                        VXMI_CONTRT  ,                                  11090014
-                        VXMI_CONTRT6 ,                                  11100014
-                        VXMI_REF9    ,                                  11110014
-                        VXMI_DELEGHAC,                                  11120014
-                        VXMI_ADMINHAC,                                  11130014
-                        VXMI_PRETELHAC,                                 11140014
-                        VXMI_TELEFHAC ,                                 11150014
-                        VXMI_APNOMHAC ,                                 11160014
-                        VXMI_LUNES    ,                                 11170014
-                        VXMI_VIERNES  ,                                 11180014
-                        VXMI_YAPRESEN ,                                 11190014
-                        VXMI_IMPRE1   ,                                 11200014
-                        VXMI_IMPRE2   ,                                 11210014
-                        VXMI_FILLER   ,                                 11220014
-                        VXMI_LISCTIMP ,                                 11230014
-                        VXMI_CONTCTA  ,                                 11240014
-                        VXMI_PASS1    ,                                 11250014
-                        VXMI_PASS2    ,                                 11260014
-                        VXMI_LISCTA   ,                                 11270014
-                        VXMI_LISAGTES ,                                 11280014
-                        VXMI_LISREDUC ,                                 11290014
-                        VXMI_LISFESTI ,                                 11300014
-                        VXMI_LISMONED ,                                 11310014
-                        VXMI_LISCONTA ,                                 11320014
-                        VXMI_LISENT_1 ,                                 11330014
-                        VXMI_LISCTA_SUC,                                11340014
-                        VXMI_LISVALOR  ,                                11350014
-                        VXMI_CONT_REV  ,                                11360014
-                        VXMI_VALORACION ,                               11370014
-                        VXMI_LIS_EXTRJ ,                                11380014
-                        VXMI_FILLER1   ,                                11390014
-                        VXMI_APCTAOFI  ,                                11400014
-                        VXMI_TIPCUST   ,                                11410014
-                        VXMI_MANFIS    ,                                11420014
-                        VXMI_OPECUST   ,                                11430014
-                        VXMI_OPEBOLSA  ,                                11440014
-                        VXMI_AVISOS    ,                                11450014
-                        VXMI_CONPANT   ,                                11460014
-                        VXMI_COMCUST   ,                                11470014
-                        VXMI_IMPALT    ,                                11480014
-                        VXMI_CTACARGO  ,                                11490014
-                        VXMI_CTAABONO  ,                                11500014
-                        VXMI_CONTEN    ,                                11510014
-                        VXMI_CONTEV    ,                                11520014
-                        VXMI_CONTSN    ,                                11530014
-                        VXMI_CONTSV    ,                                11540014
-                        VXMI_LIS_RESTOS,                                11550014
-                        VXMI_DIAS_LIMIT,                                11560014
-                        VXMI_LIS_C_EXEN,                                11570014
-                        VXMI_LIS_GJUD_BLO,                              11580014
-                        VXMI_FEALTREG ,                                 11590014
-                        VXMI_FEULMOD  ,                                 11600014
-                        VXMI_HORULMOD ,                                 11610014
-                        VXMI_NUMTER   ,                                 11620014
-                        VXMI_USUARIO  ,                                 11630014
-                        VXMI_FILLER2                                    11640014
-                  INTO :LXMI-CODBE     ,                                11650014
-                       :LXMI-CODCLI    ,                                11660014
-                       :LXMI-DENOM     ,                                11670014
-                       :LXMI-NIF       ,                                11680014
-                       :LXMI-DOMIC     ,                                11690014
-                       :LXMI-LOCAL     ,                                11700014
-                       :LXMI-CODPOS    ,                                11710014
-                       :LXMI-CNAE      ,                                11720014
-                       :LXMI-SUCVAL    ,                                11730014
-                       :LXMI-NUMFAC    ,                                11740014
-                       :LXMI-VALENT    ,                                11750014
-                       :LXMI-CTAVAL    ,                                11760014
-                       :LXMI-VALCER    ,                                11770014
-                       :LXMI-MULPLA    ,                                11780014
-                       :LXMI-RETEN   ,                                  11790014
-                       :LXMI-IVA     ,                                  11800014
-                       :LXMI-INCLUS  ,                                  11810014
-                       :LXMI-EXCLUS  ,                                  11820014
-                       :LXMI-PROVIS  ,                                  11830014
-                       :LXMI-FLISOP  ,                                  11840014
-                       :LXMI-LISENT  ,                                  11850014
-                       :LXMI-LISPAG  ,                                  11860014
-                       :LXMI-INCORP  ,                                  11870014
-                       :LXMI-CONTRT  ,                                  11880014
-                       :LXMI-CONTRT6 ,                                  11890014
-                       :LXMI-REF9    ,                                  11900014
-                       :LXMI-DELEGHAC,                                  11910014
-                       :LXMI-ADMINHAC,                                  11920014
-                       :LXMI-PRETELHAC,                                 11930014
-                       :LXMI-TELEFHAC ,                                 11940014
-                       :LXMI-APNOMHAC ,                                 11950014
-                       :LXMI-LUNES    ,                                 11960014
-                       :LXMI-VIERNES  ,                                 11970014
-                       :LXMI-YAPRESEN ,                                 11980014
-                       :LXMI-IMPRE1   ,                                 11990014
-                       :LXMI-IMPRE2   ,                                 12000014
-                       :LXMI-FILLER   ,                                 12010014
-                       :LXMI-LISCTIMP ,                                 12020014
-                       :LXMI-CONTCTA  ,                                 12030014
-                       :LXMI-PASS1    ,                                 12040014
-                       :LXMI-PASS2    ,                                 12050014
-                       :LXMI-LISCTA   ,                                 12060014
-                       :LXMI-LISAGTES ,                                 12070014
-                       :LXMI-LISREDUC ,                                 12080014
-                       :LXMI-LISFESTI ,                                 12090014
-                       :LXMI-LISMONED ,                                 12100014
-                       :LXMI-LISCONTA ,                                 12110014
-                       :LXMI-LISENT-1 ,                                 12120014
-                       :LXMI-LISCTA-SUC,                                12130014
-                       :LXMI-LISVALOR  ,                                12140014
-                       :LXMI-CONT-REV  ,                                12150014
-                       :LXMI-VALORACION ,                               12160014
-                       :LXMI-LIS-EXTRJ ,                                12170014
-                       :LXMI-FILLER1   ,                                12180014
-                       :LXMI-APCTAOFI  ,                                12190014
-                       :LXMI-TIPCUST   ,                                12200014
-                       :LXMI-MANFIS    ,                                12210014
-                       :LXMI-OPECUST   ,                                12220014
-                       :LXMI-OPEBOLSA  ,                                12230014
-                       :LXMI-AVISOS    ,                                12240014
-                       :LXMI-CONPANT   ,                                12250014
-                       :LXMI-COMCUST   ,                                12260014
-                       :LXMI-IMPALT    ,                                12270014
-                       :LXMI-CTACARGO  ,                                12280014
-                       :LXMI-CTAABONO  ,                                12290014
-                       :LXMI-CONTEN    ,                                12300014
-                       :LXMI-CONTEV    ,                                12310014
-                       :LXMI-CONTSN    ,                                12320014
-                       :LXMI-CONTSV    ,                                12330014
-                       :LXMI-LIS-RESTOS,                                12340014
-                       :LXMI-DIAS-LIMIT,                                12350014
-                       :LXMI-LIS-C-EXEN,                                12360014
-                       :LXMI-LIS-GJUD-BLO,                              12370014
-                       :LXMI-FEALTREG ,                                 12380014
-                       :LXMI-FEULMOD  ,                                 12390014
-                       :LXMI-HORULMOD ,                                 12400014
-                       :LXMI-NUMTER   ,                                 12410014
-                       :LXMI-USUARIO  ,                                 12420014
-                       :LXMI-FILLER2                                    12430014
-                  FROM  VLDTXMI                                         12440014
-                 WHERE  VXMI_CODBE   = :LXMI-CODBE                      12450014
-           END-EXEC                                                     12460014
-                                                                        12470014
-           MOVE SQLCODE TO SQLCODE-AUX                                  12480014
-                                                                        12490014
-           EVALUATE TRUE                                                12500014
-              WHEN DB2-OK                                               12510014
-                   INITIALIZE W-VLWCLOG0                                12520014
-                   MOVE 'VLDTXMI'             TO  VL7LOG-TABLA          12530014
-                   MOVE 'SELUND'              TO  VL7LOG-OPERACION      12540014
-                   MOVE LENGTH OF DCLVLDTXMI  TO  VL7LOG-REGISTRO-LEN   12550014
-                   MOVE LOGVLDTXMI            TO  VL7LOG-REGISTRO-TEXT  12560014
-                   PERFORM LLAMAR-VL7CRLOG                              12570014
-                      THRU LLAMAR-VL7CRLOG-FIN                          12580014
-              WHEN DB2-NOTFND                                           12590014
-                   CONTINUE                                             12600014
-              WHEN OTHER                                                12610014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                12620014
-                   MOVE 'VLDTXMI'     TO  ABC-OBJETO-ERROR              12630014
-                   PERFORM 999-ABEND-DB2                                12640014
-              END-EVALUATE.                                             12650014
-                                                                        12660014
-       SELUND-VLDTXMI-FIN.                                              12670014
-           EXIT.                                                        12680014
-      *                                                                 12690014
-       SELUND-VLDTMES.                                                  12700014
-                                                                        12710014
-           EXEC SQL                                                     12720014
-                SELECT  VMES_CUENTA    ,                                12730014
-                        VMES_FALTA     ,                                12740014
-                        VMES_REACTIVA  ,                                12750014
-                        VMES_FEALTREG  ,                                12760014
-                        VMES_FEULMOD   ,                                12770014
-                        VMES_HORULMOD  ,                                12780014
-                        VMES_NUMTER    ,                                12790014
-                        VMES_USUARIO   ,                                12800014
-                        VMES_FILLER                                     12810014
-                  INTO :LMES-CUENTA   ,                                 12820014
-                       :LMES-FALTA ,                                    12830014
-                       :LMES-REACTIVA ,                                 12840014
-                       :LMES-FEALTREG ,                                 12850014
-                       :LMES-FEULMOD ,                                  12860014
-                       :LMES-HORULMOD ,                                 12870014
-                       :LMES-NUMTER ,                                   12880014
-                       :LMES-USUARIO ,                                  12890014
-                       :LMES-FILLER                                     12900014
-                  FROM  VLDTMES                                         12910014
-                 WHERE  VMES_CUENTA  = :LMES-CUENTA                     12920014
-           END-EXEC                                                     12930014
-                                                                        12940014
-           MOVE SQLCODE TO SQLCODE-AUX                                  12950014
-                                                                        12960014
-           EVALUATE TRUE                                                12970014
-              WHEN DB2-OK                                               12980014
-                   INITIALIZE W-VLWCLOG0                                12990014
-                   MOVE 'VLDTMES'             TO  VL7LOG-TABLA          13000014
-                   MOVE 'SELUND'              TO  VL7LOG-OPERACION      13010014
-                   MOVE LENGTH OF DCLVLDTMES  TO  VL7LOG-REGISTRO-LEN   13020014
-                   MOVE LOGVLDTMES            TO  VL7LOG-REGISTRO-TEXT  13030014
-                   PERFORM LLAMAR-VL7CRLOG                              13040014
-                      THRU LLAMAR-VL7CRLOG-FIN                          13050014
-              WHEN DB2-NOTFND                                           13060014
-                   CONTINUE                                             13070014
-              WHEN OTHER                                                13080014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                13090014
-                   MOVE 'VLDTMES'     TO  ABC-OBJETO-ERROR              13100014
-                   PERFORM 999-ABEND-DB2                                13110014
-              END-EVALUATE.                                             13120014
-                                                                        13130014
-       SELUND-VLDTMES-FIN.                                              13140014
-           EXIT.                                                        13150014
-      *                                                                 13160014
-       SELUND-VLDTARC.                                                  13170014
-                                                                        13180014
-           EXEC SQL                                                     13190014
-                SELECT  VARC_CUENTA    ,                                13200014
-                        VARC_CENTAD    ,                                13210014
-                        VARC_NUMCLI    ,                                13220014
-                        VARC_CLMAST    ,                                13230014
-                        VARC_MONEDA    ,                                13240014
-                        VARC_SUCURS    ,                                13250014
-                        VARC_CTACAR    ,                                13260014
-                        VARC_CTAABO    ,                                13270014
-                        VARC_TEXTO     ,                                13280014
-                        VARC_PRESEN    ,                                13290014
-                        VARC_GRUPO     ,                                13300014
-                        VARC_RUT       ,                                13310014
-                        VARC_CNAE      ,                                13320014
-                        VARC_SITUAC    ,                                13330014
-                        VARC_EXEN1     ,                                13340014
-                        VARC_EXEN2     ,                                13350014
-                        VARC_EXEN3     ,                                13360014
-                        VARC_EXEN4     ,                                13370014
-                        VARC_EXEN5     ,                                13380014
-                        VARC_EXEN6     ,                                13390014
-                        VARC_EXEN7     ,                                13400014
-                        VARC_EXEN8     ,                                13410014
-                        VARC_EXEN9     ,                                13420014
-                        VARC_EXEN10    ,                                13430014
-                        VARC_ANALIS    ,                                13440014
-                        VARC_CLACARGO  ,                                13450014
-                        VARC_CLABONO   ,                                13460014
-                        VARC_NUMDOM    ,                                13470014
-                        VARC_CODSUS    ,                                13480014
-                        VARC_FE_ULT_EXT,                                13490014
-                        VARC_PAIS      ,                                13500014
-                        VARC_FE_CARTERA,                                13510014
-                        VARC_CLTELEX   ,                                13520014
-                        VARC_FE_ALTA   ,                                13530014
-                        VARC_VALORACION,                                13540014
-                        VARC_VALEXTRJ  ,                                13550014
-                        VARC_INVERSOR  ,                                13560014
-                        VARC_DIRECTA   ,                                13570014
-                        VARC_MAX_CVE_1 ,                                13580014
-                        VARC_MAX_DCU_5 ,                                13590014
-                        VARC_MAX_SUS_6 ,                                13600014
-                        VARC_MAX_DIV_7 ,                                13610014
-                        VARC_MAX_AMO_8 ,                                13620014
-                        VARC_MAX_PAJ_9 ,                                13630014
-                        VARC_FECHA_102 ,                                13640014
-                        VARC_TARIFACUS ,                                13650014
-                        VARC_SWIFT_TELEX,                               13660014
-                        VARC_TELEX_2   ,                                13670014
-                        VARC_GRUPO_CTAS,                                13680014
-                        VARC_OPER_TIT  ,                                13690014
-                        VARC_FEALTREG  ,                                13700014
-                        VARC_FEULMOD   ,                                13710014
-                        VARC_HORULMOD  ,                                13720014
-                        VARC_NUMTER    ,                                13730014
-                        VARC_USUARIO   ,                                13740014
-                        VARC_FILLER    ,                                13750014
-                        VARC_CTAVAL20  ,                                13760014
-                        VARC_NUMMAN    ,                                13770014
-                        VARC_INDIMP    ,                                13780014
-                        VARC_INDSAB                                     13790014
-                  INTO :LARC-CUENTA   ,                                 13800014
-                       :LARC-CENTAD    ,                                13810014
-                       :LARC-NUMCLI    ,                                13820014
-                       :LARC-CLMAST    ,                                13830014
-                       :LARC-MONEDA    ,                                13840014
-                       :LARC-SUCURS    ,                                13850014
-                       :LARC-CTACAR    ,                                13860014
-                       :LARC-CTAABO    ,                                13870014
-                       :LARC-TEXTO     ,                                13880014
-                       :LARC-PRESEN    ,                                13890014
-                       :LARC-GRUPO     ,                                13900014
-                       :LARC-RUT       ,                                13910014
-                       :LARC-CNAE      ,                                13920014
-                       :LARC-SITUAC    ,                                13930014
-                       :LARC-EXEN1     ,                                13940014
-                       :LARC-EXEN2     ,                                13950014
-                       :LARC-EXEN3     ,                                13960014
-                       :LARC-EXEN4     ,                                13970014
-                       :LARC-EXEN5     ,                                13980014
-                       :LARC-EXEN6     ,                                13990014
-                       :LARC-EXEN7     ,                                14000014
-                       :LARC-EXEN8     ,                                14010014
-                       :LARC-EXEN9     ,                                14020014
-                       :LARC-EXEN10    ,                                14030014
-                       :LARC-ANALIS    ,                                14040014
-                       :LARC-CLACARGO  ,                                14050014
-                       :LARC-CLABONO   ,                                14060014
-                       :LARC-NUMDOM    ,                                14070014
-                       :LARC-CODSUS    ,                                14080014
-                       :LARC-FE-ULT-EXT,                                14090014
-                       :LARC-PAIS      ,                                14100014
-                       :LARC-FE-CARTERA,                                14110014
-                       :LARC-CLTELEX   ,                                14120014
-                       :LARC-FE-ALTA   ,                                14130014
-                       :LARC-VALORACION,                                14140014
-                       :LARC-VALEXTRJ  ,                                14150014
-                       :LARC-INVERSOR  ,                                14160014
-                       :LARC-DIRECTA   ,                                14170014
-                       :LARC-MAX-CVE-1 ,                                14180014
-                       :LARC-MAX-DCU-5 ,                                14190014
-                       :LARC-MAX-SUS-6 ,                                14200014
-                       :LARC-MAX-DIV-7 ,                                14210014
-                       :LARC-MAX-AMO-8 ,                                14220014
-                       :LARC-MAX-PAJ-9 ,                                14230014
-                       :LARC-FECHA-102 ,                                14240014
-                       :LARC-TARIFACUS ,                                14250014
-                       :LARC-SWIFT-TELEX,                               14260014
-                       :LARC-TELEX-2   ,                                14270014
-                       :LARC-GRUPO-CTAS,                                14280014
-                       :LARC-OPER-TIT  ,                                14290014
-                       :LARC-FEALTREG  ,                                14300014
-                       :LARC-FEULMOD   ,                                14310014
-                       :LARC-HORULMOD  ,                                14320014
-                       :LARC-NUMTER    ,                                14330014
-                       :LARC-USUARIO   ,                                14340014
-                       :LARC-FILLER    ,                                14350014
-                       :LARC-CTAVAL20  ,                                14360014
-                       :LARC-NUMMAN    ,                                14370014
-                       :LARC-INDIMP    ,                                14380014
-                       :LARC-INDSAB                                     14390014
-                  FROM  VLDTARC                                         14400014
-                 WHERE  VARC_CUENTA  = :LARC-CUENTA                     14410014
-           END-EXEC                                                     14420014
-                                                                        14430014
-           MOVE SQLCODE TO SQLCODE-AUX                                  14440014
-                                                                        14450014
-           EVALUATE TRUE                                                14460014
-              WHEN DB2-OK                                               14470014
-                   INITIALIZE W-VLWCLOG0                                14480014
-                   MOVE 'VLDTARC'             TO  VL7LOG-TABLA          14490014
-                   MOVE 'SELUND'              TO  VL7LOG-OPERACION      14500014
-                   MOVE LENGTH OF DCLVLDTARC  TO  VL7LOG-REGISTRO-LEN   14510014
-                   MOVE LOGVLDTARC            TO  VL7LOG-REGISTRO-TEXT  14520014
-                   PERFORM LLAMAR-VL7CRLOG                              14530014
-                      THRU LLAMAR-VL7CRLOG-FIN                          14540014
-              WHEN DB2-NOTFND                                           14550014
-                   CONTINUE                                             14560014
-              WHEN OTHER                                                14570014
-                   MOVE 'SELECT'      TO  ABC-REFERENCIA                14580014
-                   MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR              14590014
-                   PERFORM 999-ABEND-DB2                                14600014
-              END-EVALUATE.                                             14610014
-                                                                        14620014
-       SELUND-VLDTARC-FIN.                                              14630014
-           EXIT.                                                        14640014
-      *                                                                 14650014
-       ACCESO-VLDTHIS.                                                  14660014
-      *                                                                 14670014
-           MOVE CTA0101I                    TO W-CUENTA                 14680014
-           MOVE W-CUENTA                    TO VHIS-CTAVAL              14690014
-           MOVE LOW-VALUES                  TO VHIS-CODVALOR            14700014
-           MOVE ZEROES                      TO VHIS-TIPGAS              14710014
-                                               VHIS-ANO                 14720014
-                                               VHIS-MES                 14730014
-                                                                        14740014
-           MOVE SPACES                      TO SW-FIN-HIS               14750014
-                                                                        14760014
-           PERFORM ABRIR-CURSOR-VHIS                                    14770014
-              THRU ABRIR-CURSOR-VHIS-FIN                                14780014
-                                                                        14790014
-           PERFORM LEER-CURSOR-VHIS                                     14800014
-              THRU LEER-CURSOR-VHIS-FIN                                 14810014
-                                                                        14820014
-           PERFORM UNTIL FIN-HIS OR FIN-HIS-OK                          14830014
-                                                                        14840014
-              IF ((VHIS-TITULOS1  NOT = 0 AND VHIS-COBRADO1  = ' ')     14850014
-               OR (VHIS-TITULOS2  NOT = 0 AND VHIS-COBRADO2  = ' ')     14860014
-               OR (VHIS-TITULOS3  NOT = 0 AND VHIS-COBRADO3  = ' ')     14870014
-               OR (VHIS-TITULOS4  NOT = 0 AND VHIS-COBRADO4  = ' ')     14880014
-               OR (VHIS-TITULOS5  NOT = 0 AND VHIS-COBRADO5  = ' ')     14890014
-               OR (VHIS-TITULOS6  NOT = 0 AND VHIS-COBRADO6  = ' ')     14900014
-               OR (VHIS-TITULOS7  NOT = 0 AND VHIS-COBRADO7  = ' ')     14910014
-               OR (VHIS-TITULOS8  NOT = 0 AND VHIS-COBRADO8  = ' ')     14920014
-               OR (VHIS-TITULOS9  NOT = 0 AND VHIS-COBRADO9  = ' ')     14930014
-               OR (VHIS-TITULOS10 NOT = 0 AND VHIS-COBRADO10 = ' ')     14940014
-               OR (VHIS-TITULOS11 NOT = 0 AND VHIS-COBRADO11 = ' ')     14950014
-               OR (VHIS-TITULOS12 NOT = 0 AND VHIS-COBRADO12 = ' ')     14960014
-               OR (VHIS-TITULOS13 NOT = 0 AND VHIS-COBRADO13 = ' ')     14970014
-               OR (VHIS-TITULOS14 NOT = 0 AND VHIS-COBRADO14 = ' ')     14980014
-               OR (VHIS-TITULOS15 NOT = 0 AND VHIS-COBRADO15 = ' ')     14990014
-               OR (VHIS-TITULOS16 NOT = 0 AND VHIS-COBRADO16 = ' ')     15000014
-               OR (VHIS-TITULOS17 NOT = 0 AND VHIS-COBRADO17 = ' ')     15010014
-               OR (VHIS-TITULOS18 NOT = 0 AND VHIS-COBRADO18 = ' ')     15020014
-               OR (VHIS-TITULOS19 NOT = 0 AND VHIS-COBRADO19 = ' ')     15030014
-               OR (VHIS-TITULOS20 NOT = 0 AND VHIS-COBRADO20 = ' ')     15040014
-               OR (VHIS-TITULOS21 NOT = 0 AND VHIS-COBRADO21 = ' ')     15050014
-               OR (VHIS-TITULOS22 NOT = 0 AND VHIS-COBRADO22 = ' ')     15060014
-               OR (VHIS-TITULOS23 NOT = 0 AND VHIS-COBRADO23 = ' ')     15070014
-               OR (VHIS-TITULOS24 NOT = 0 AND VHIS-COBRADO24 = ' ')     15080014
-               OR (VHIS-TITULOS25 NOT = 0 AND VHIS-COBRADO25 = ' ')     15090014
-               OR (VHIS-TITULOS26 NOT = 0 AND VHIS-COBRADO26 = ' ')     15100014
-               OR (VHIS-TITULOS27 NOT = 0 AND VHIS-COBRADO27 = ' ')     15110014
-               OR (VHIS-TITULOS28 NOT = 0 AND VHIS-COBRADO28 = ' ')     15120014
-               OR (VHIS-TITULOS29 NOT = 0 AND VHIS-COBRADO29 = ' ')     15130014
-               OR (VHIS-TITULOS30 NOT = 0 AND VHIS-COBRADO30 = ' ')     15140014
-               OR (VHIS-TITULOS31 NOT = 0 AND VHIS-COBRADO31 = ' '))    15150014
-                 MOVE '2' TO SW-FIN-HIS                                 15160014
-              ELSE                                                      15170014
-                 PERFORM LEER-CURSOR-VHIS                               15180014
-                    THRU LEER-CURSOR-VHIS-FIN                           15190014
-              END-IF                                                    15200014
-           END-PERFORM                                                  15210014
-                                                                        15220014
-           PERFORM CERRAR-CURSOR-VHIS                                   15230014
-              THRU CERRAR-CURSOR-VHIS-FIN                               15240014
-      *                                                                 15250014
-           IF FIN-HIS-OK                                                15260014
-              MOVE 'VLE1843' TO CAA-COD-ERROR                           15270014
-              MOVE -1        TO CTA0101L                                15280014
-              PERFORM 3-FINAL                                           15290014
-           END-IF.                                                      15300014
-      *                                                                 15310014
-       ACCESO-VLDTHIS-FIN.                                              15320014
-           EXIT.                                                        15330014
-      *                                                                 15340014
-       ABRIR-CURSOR-VHIS.                                               15350014
-      *                                                                 15360014
-           EXEC SQL                                                     15370014
-               OPEN VLDCHIS1                                            15380014
-           END-EXEC.                                                    15390014
-      *                                                                 15400014
-           IF SQLCODE NOT = ZEROS                                       15410014
-              INITIALIZE   QGECABC                                      15420014
-              MOVE 'OPEN'        TO  ABC-REFERENCIA                     15430014
-              MOVE 'VLDTHIS'     TO  ABC-OBJETO-ERROR                   15440014
-              PERFORM 999-ABEND-DB2                                     15450014
-           END-IF.                                                      15460014
-      *                                                                 15470014
-       ABRIR-CURSOR-VHIS-FIN.                                           15480014
-           EXIT.                                                        15490014
-      *                                                                 15500014
-       LEER-CURSOR-VHIS.                                                15510014
-      *                                                                 15520014
-           EXEC SQL                                                     15530014
-                FETCH VLDCHIS1                                          15540014
-                INTO :VHIS-TITULOS1   ,                                 15550014
-                     :VHIS-COBRADO1   ,                                 15560014
-                     :VHIS-TITULOS2   ,                                 15570014
-                     :VHIS-COBRADO2   ,                                 15580014
-                     :VHIS-TITULOS3   ,                                 15590014
-                     :VHIS-COBRADO3   ,                                 15600014
-                     :VHIS-TITULOS4   ,                                 15610014
-                     :VHIS-COBRADO4   ,                                 15620014
-                     :VHIS-TITULOS5   ,                                 15630014
-                     :VHIS-COBRADO5   ,                                 15640014
-                     :VHIS-TITULOS6   ,                                 15650014
-                     :VHIS-COBRADO6   ,                                 15660014
-                     :VHIS-TITULOS7   ,                                 15670014
-                     :VHIS-COBRADO7   ,                                 15680014
-                     :VHIS-TITULOS8   ,                                 15690014
-                     :VHIS-COBRADO8   ,                                 15700014
-                     :VHIS-TITULOS9   ,                                 15710014
-                     :VHIS-COBRADO9   ,                                 15720014
-                     :VHIS-TITULOS10  ,                                 15730014
-                     :VHIS-COBRADO10  ,                                 15740014
-                     :VHIS-TITULOS11  ,                                 15750014
-                     :VHIS-COBRADO11  ,                                 15760014
-                     :VHIS-TITULOS12  ,                                 15770014
-                     :VHIS-COBRADO12  ,                                 15780014
-                     :VHIS-TITULOS13  ,                                 15790014
-                     :VHIS-COBRADO13  ,                                 15800014
-                     :VHIS-TITULOS14  ,                                 15810014
-                     :VHIS-COBRADO14  ,                                 15820014
-                     :VHIS-TITULOS15  ,                                 15830014
-                     :VHIS-COBRADO15  ,                                 15840014
-                     :VHIS-TITULOS16  ,                                 15850014
-                     :VHIS-COBRADO16  ,                                 15860014
-                     :VHIS-TITULOS17  ,                                 15870014
-                     :VHIS-COBRADO17  ,                                 15880014
-                     :VHIS-TITULOS18  ,                                 15890014
-                     :VHIS-COBRADO18  ,                                 15900014
-                     :VHIS-TITULOS19  ,                                 15910014
-                     :VHIS-COBRADO19  ,                                 15920014
-                     :VHIS-TITULOS20  ,                                 15930014
-                     :VHIS-COBRADO20  ,                                 15940014
-                     :VHIS-TITULOS21  ,                                 15950014
-                     :VHIS-COBRADO21  ,                                 15960014
-                     :VHIS-TITULOS22  ,                                 15970014
-                     :VHIS-COBRADO22  ,                                 15980014
-                     :VHIS-TITULOS23  ,                                 15990014
-                     :VHIS-COBRADO23  ,                                 16000014
-                     :VHIS-TITULOS24  ,                                 16010014
-                     :VHIS-COBRADO24  ,                                 16020014
-                     :VHIS-TITULOS25  ,                                 16030014
-                     :VHIS-COBRADO25  ,                                 16040014
-                     :VHIS-TITULOS26  ,                                 16050014
-                     :VHIS-COBRADO26  ,                                 16060014
-                     :VHIS-TITULOS27  ,                                 16070014
-                     :VHIS-COBRADO27  ,                                 16080014
-                     :VHIS-TITULOS28  ,                                 16090014
-                     :VHIS-COBRADO28  ,                                 16100014
-                     :VHIS-TITULOS29  ,                                 16110014
-                     :VHIS-COBRADO29  ,                                 16120014
-                     :VHIS-TITULOS30  ,                                 16130014
-                     :VHIS-COBRADO30  ,                                 16140014
-                     :VHIS-TITULOS31  ,                                 16150014
-                     :VHIS-COBRADO31                                    16160014
-           END-EXEC.                                                    16170014
-      *                                                                 16180014
-           MOVE SQLCODE TO SQLCODE-AUX                                  16190014
-      *                                                                 16200014
-           EVALUATE TRUE                                                16210014
-              WHEN DB2-OK                                               16220014
-      *A2011-RUTLOG-I                                                   16230014
-      *            INITIALIZE W-VLWCLOG0                                16240014
-      *                       LOGVLDTHIS                                16250014
-      *            MOVE 'VLDTHIS'             TO  VL7LOG-TABLA          16260014
-      *            MOVE 'FETCH'               TO  VL7LOG-OPERACION      16270014
-      *            MOVE LENGTH OF DCLVLDTHIS  TO  VL7LOG-REGISTRO-LEN   16280014
-      *            MOVE DCLVLDTHIS            TO  LOGVLDTHIS            16290014
-      *            MOVE LOGVLDTHIS            TO  VL7LOG-REGISTRO-TEXT  16300014
-      *            PERFORM LLAMAR-VL7CRLOG                              16310014
-      *               THRU LLAMAR-VL7CRLOG-FIN                          16320014
-      *A2011-RUTLOG-F                                                   16330014
-              WHEN DB2-NOTFND                                           16340014
-                   MOVE '1'           TO  SW-FIN-HIS                    16350014
-                                                                        16360014
-              WHEN OTHER                                                16370014
-                   INITIALIZE   QGECABC                                 16380014
-                   MOVE 'FETCH'       TO  ABC-REFERENCIA                16390014
-                   MOVE 'VLDTHIS'     TO  ABC-OBJETO-ERROR              16400014
-                   PERFORM 999-ABEND-DB2                                16410014
-                                                                        16420014
-           END-EVALUATE.                                                16430014
-                                                                        16440014
-      *                                                                 16450014
-       LEER-CURSOR-VHIS-FIN.                                            16460014
-           EXIT.                                                        16470014
-      *                                                                 16480014
-       CERRAR-CURSOR-VHIS.                                              16490014
-      *                                                                 16500014
-           EXEC SQL                                                     16510014
-                CLOSE VLDCHIS1                                          16520014
-           END-EXEC.                                                    16530014
-      *                                                                 16540014
-           IF SQLCODE NOT = ZEROS                                       16550014
-              INITIALIZE   QGECABC                                      16560014
-              MOVE 'CLOSE'       TO  ABC-REFERENCIA                     16570014
-              MOVE 'VLDTHIS'     TO  ABC-OBJETO-ERROR                   16580014
-              PERFORM 999-ABEND-DB2                                     16590014
-           END-IF.                                                      16600014
-      *                                                                 16610014
-       CERRAR-CURSOR-VHIS-FIN.                                          16620014
-           EXIT.                                                        16630014
-      *                                                                 16640014
-      *                                                                 16650014
-       OBTENER-MONJUR1.                                                 16660014
-      *                                                                 16670014
-      * OBTENEMOS LA MONEDA DE LA CTA DE CARGO Y LA OFICINA             16680014
-      * PROPIETARIA CON SU DESCRIPCION                                  16690014
-      *                                                                 16700014
-           INITIALIZE                          W-BGECMDC                16710014
-           MOVE NCC0101I(1:4)                 TO MDC-ENTIDAD            16720014
-           MOVE NCC0101I(5:4)                 TO MDC-CENTRO-ALTA.       16730014
-           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       16740014
-           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       16750014
-      *                                                                 16760014
-           EXEC CICS                                                    16770014
-             LINK PROGRAM (BG2CMDC0)                                    16780014
-             COMMAREA (BGECMDC)                                         16790014
-           END-EXEC                                                     16800014
-      *                                                                 16810014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         16820014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               16830014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             16840014
-              PERFORM 999-ABEND-CICS                                    16850014
-           END-IF                                                       16860014
-      *                                                                 16870014
-           EVALUATE MDC-CODERR                                          16880014
-             WHEN SPACES                                                16890014
-JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    16900014
-                  IF MDC-INDESTA = 'A'                                  16910014
-                     MOVE MDC-CDDIVIS TO MON0101O                       16920014
-                                         W-MONEDA-CAR                   16930014
-                     MOVE MDC-CENTRO-CONTAB  TO OFI-PRO                 16940014
-                  ELSE                                                  16950014
-                     MOVE MDC-CDDIVIS TO MON0101O                       16960014
-                     MOVE -1           TO NCC0101L                      16970014
-                     MOVE 'VLE1101'    TO CAA-COD-ERROR                 16980014
-                     PERFORM 3-FINAL                                    16990014
-                  END-IF                                                17000014
-             WHEN OTHER                                                 17010014
-                  MOVE -1           TO NCC0101L                         17020014
-                  MOVE MDC-CODERR   TO CAA-COD-ERROR                    17030014
-                  PERFORM 3-FINAL                                       17040014
-           END-EVALUATE.                                                17050014
-      *                                                                 17060014
-JPC@4      IF ENT0101I = '0069' OR '2010'                               17070014
-JPC@4         MOVE CAA-CENTRO-CONT  TO OFI-PRO                          17080014
-JPC@4      END-IF                                                       17090014
-      *A2008-I. 10-08-99. OFICINA PROPIETARIA LA DE LA CTA DE CARGO     17100014
-           MOVE OFI-PRO             TO SUC0101O.                        17110014
-      *    MOVE CEN0101I            TO SUC0101O.                        17120014
-      *A2008-F. 10-08-99. OFICINA PROPIETARIA LA DE LA CTA DE CARGO     17130014
-      *                                                                 17140014
-           PERFORM DESCRIPCION-OFICINA                                  17150014
-              THRU DESCRIPCION-OFICINA-FIN.                             17160014
-      *                                                                 17170014
-       OBTENER-MONJUR1-FIN. EXIT.                                       17180014
-      *                                                                 17190014
-      *                                                                 17200014
-       OBTENER-MONJUR2.                                                 17210014
-      *                                                                 17220014
-           INITIALIZE                          W-BGECMDC                17230014
-           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            17240014
-           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       17250014
-           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       17260014
-           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       17270014
-      *                                                                 17280014
-           EXEC CICS                                                    17290014
-             LINK PROGRAM (BG2CMDC0)                                    17300014
-             COMMAREA (BGECMDC)                                         17310014
-           END-EXEC                                                     17320014
-      *                                                                 17330014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         17340014
-              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               17350014
-              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             17360014
-              PERFORM 999-ABEND-CICS                                    17370014
-           END-IF                                                       17380014
-      *                                                                 17390014
-           EVALUATE MDC-CODERR                                          17400014
-             WHEN SPACES                                                17410014
-JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    17420014
-                  IF MDC-INDESTA = 'A'                                  17430014
-                     MOVE MDC-CDDIVIS TO MO20101O                       17440014
-                                         W-MONEDA-ABO                   17450014
-                  ELSE                                                  17460014
-                     MOVE MDC-CDDIVIS TO MO20101O                       17470014
-                     MOVE -1           TO NC20101L                      17480014
-                     MOVE 'VLE1101'    TO CAA-COD-ERROR                 17490014
-                     PERFORM 3-FINAL                                    17500014
-                  END-IF                                                17510014
-             WHEN OTHER                                                 17520014
-                  MOVE -1           TO NC20101L                         17530014
-                  MOVE MDC-CODERR   TO CAA-COD-ERROR                    17540014
-                  PERFORM 3-FINAL                                       17550014
-                                                                        17560014
-           END-EVALUATE.                                                17570014
-      *                                                                 17580014
-       OBTENER-MONJUR2-FIN. EXIT.                                       17590014
-      *                                                                 17600014
-      *200711038-INI                                                    17610014
-       CUENTA-REGISTRO.                                                 17620014
-           INITIALIZE                 BGECAPE4.                         17630014
-           MOVE END0101I          TO  APE4-CCC (01:04).                 17640014
-           MOVE CEN0101I          TO  APE4-CCC (05:04).                 17650014
-           MOVE DGT0101I          TO  APE4-CCC (09:02).                 17660014
-           MOVE PRD0101I          TO  APE4-CCC (11:02).                 17670014
-           MOVE CTA0101I          TO  APE4-CCC (13:07).                 17680014
-           MOVE DG20101I          TO  APE4-CCC (20:01).                 17690014
-           INITIALIZE                 TCWC2010.                         17700014
-           MOVE END0101O          TO  RUTI-ENTIDAD.                     17710014
-           MOVE END0101O          TO  RUTI-CAMPO (01:04)                17720014
-           MOVE CEN0101O          TO  RUTI-CAMPO (05:04)                17730014
-           MOVE 0                 TO  RUTI-CAMPO (09:01)                17740014
-           MOVE +9                TO  RUTI-LONG.                        17750014
-           CALL 'TC8C2030'            USING TCWC2010.                   17760014
-           IF RUTI-CODERR NOT EQUAL SPACES AND 'QRE0006'                17770014
-              MOVE '0'            TO  APE4-CCC (09:01)                  17780014
-           ELSE                                                         17790014
-              MOVE RUTI-DIG       TO  APE4-CCC (09:01)                  17800014
-           END-IF                                                       17810014
-           INITIALIZE                 TCWC2010.                         17820014
-           MOVE END0101O          TO  RUTI-ENTIDAD.                     17830014
-           MOVE PRD0101O          TO  RUTI-CAMPO (01:02)                17840014
-           MOVE CTA0101O          TO  RUTI-CAMPO (03:07)                17850014
-           MOVE DG20101O          TO  RUTI-CAMPO (10:01)                17860014
-           MOVE 0                 TO  RUTI-CAMPO (11:01)                17870014
-           MOVE +11               TO  RUTI-LONG.                        17880014
-           CALL 'TC8C2030'            USING TCWC2010.                   17890014
-           IF RUTI-CODERR NOT EQUAL SPACES AND 'QRE0006'                17900014
-              MOVE '0'            TO  APE4-CCC (10:01)                  17910014
-           ELSE                                                         17920014
-              MOVE RUTI-DIG       TO  APE4-CCC (10:01)                  17930014
-           END-IF                                                       17940014
-           MOVE PRD0101I          TO  APE4-PRODUCT.                     17950014
-           EVALUATE TCL0101I                                            17960014
-               WHEN 'N'                                                 17970014
-                    EVALUATE MDA0101I                                   17980014
-                        WHEN 'PEN' MOVE '0026' TO APE4-SUBPROD          17990014
-                        WHEN 'USD' MOVE '0027' TO APE4-SUBPROD          18000014
-                    END-EVALUATE                                        18010014
-               WHEN OTHER                                               18020014
-                    EVALUATE MDA0101I                                   18030014
-                        WHEN 'PEN' MOVE '0020' TO APE4-SUBPROD          18040014
-                        WHEN 'USD' MOVE '0021' TO APE4-SUBPROD          18050014
-                    END-EVALUATE                                        18060014
-           END-EVALUATE                                                 18070014
-           MOVE SPACES            TO  APE4-CCCMODE.                     18080014
-           MOVE 'TF'              TO  APE4-CANAL.                       18090014
-           MOVE 'VL'              TO  APE4-APLICATIVO.                  18100014
-           MOVE '00'              TO  APE4-GESTOR  (01:02).             18110014
-           MOVE CAA-CENTRO-CONT   TO  APE4-GESTOR  (03:04).             18120014
-           MOVE W520-SUJGRUP      TO  APE4-EMPRESA (01:01).             18130014
-           MOVE W520-SUJSUBG1     TO  APE4-EMPRESA (02:02).             18140014
-           MOVE 'N'               TO  APE4-VINCPER.                     18150014
-           MOVE CAA-FECHA-OPER    TO  APE4-FCHAPER.                     18160014
-           MOVE SPACES            TO  APE4-CCCCARG.                     18170014
-           MOVE CAA-ENTIDAD       TO  APE4-CAA-ENTIDAD.                 18180014
-           MOVE CAA-ENTIDAD-9     TO  APE4-CAA-ENTIDAD-9.               18190014
-           MOVE CAA-CENTRO-CONT   TO  APE4-CAA-CENTRO-CONT.             18200014
-           MOVE CAA-CENTRO-CONT-9 TO  APE4-CAA-CENTRO-CONT-9.           18210014
-           MOVE CAA-NETNAME-CONT  TO  APE4-CAA-NETNAME-CONT.            18220014
-           MOVE CAA-FECHA-CONT2   TO  APE4-CAA-FECHA-CONT2.             18230014
-           MOVE CAA-IDIOMA-TERM   TO  APE4-CAA-IDIOMA-TERM.             18240014
-           MOVE CAA-FECHA-OPER2   TO  APE4-CAA-FECHA-OPER2.             18250014
-           MOVE CAA-FECHA-OPER    TO  APE4-CAA-FECHA-OPER.              18260014
-           MOVE CAA-FECHA-TRANS2  TO  APE4-CAA-FECHA-TRANS2.            18270014
-           MOVE CAA-FECHA-TRANSED TO  APE4-CAA-FECHA-TRANSED.           18280014
-           MOVE CAA-HORA-TRANS    TO  APE4-CAA-HORA-TRANS.              18290014
-           MOVE CAA-TIPO-TERM     TO  APE4-CAA-TIPO-TERM.               18300014
-           MOVE CAA-USERID        TO  APE4-CAA-USERID.                  18310014
-           MOVE CAA-CAJERO        TO  APE4-CAA-CAJERO.                  18320014
-           MOVE CAA-TERMINAL-CONT TO  APE4-CAA-TERMINAL-CONT.           18330014
-           MOVE CAA-TIOPER        TO  APE4-CAA-TIOPER.                  18340014
-           MOVE CAA-REFER-AUTO    TO  APE4-CAA-REFER-AUTO.              18350014
-           MOVE CAA-IND-AUTO      TO  APE4-CAA-IND-AUTO.                18360014
-           MOVE CAA-CONTABLE      TO  APE4-CAA-CONTABLE.                18370014
-           MOVE CAA-DIARIO-LOCAL  TO  APE4-CAA-DIARIO-LOCAL.            18380014
-           MOVE CAA-AUTORIZ       TO  APE4-CAA-AUTORIZ.                 18390014
-      *                                                                 18400014
-           EXEC CICS                                                    18410014
-                LINK PROGRAM (BG7CAPE4)                                 18420014
-                    COMMAREA (BGECAPE4)                                 18430014
-           END-EXEC                                                     18440014
-      *                                                                 18450014
-           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         18460014
-              MOVE 'ERROR EN BG7CAPE4'  TO ABC-REFERENCIA               18470014
-              MOVE 'BG7CAPE4'           TO ABC-OBJETO-ERROR             18480014
-              PERFORM 999-ABEND-CICS                                    18490014
-           END-IF.                                                      18500014
-      *                                                                 18510014
-           EVALUATE APE4-RETORNO                                        18520014
-               WHEN '00'                                                18530014
-                    CONTINUE                                            18540014
-               WHEN OTHER                                               18550014
-                    IF APE4-CAA-COD-ERROR = 'BGE0274' AND               18560014
-                       PF2                                              18570014
-                       CONTINUE                                         18580014
-                    ELSE                                                18590014
-                       MOVE -1                  TO REG0101L             18600014
-                       MOVE APE4-CAA-COD-ERROR  TO CAA-COD-ERROR        18610014
-                       MOVE APE4-CAA-VAR1-ERROR TO CAA-VAR1-ERROR       18620014
-                       MOVE APE4-CAA-VAR2-ERROR TO CAA-VAR2-ERROR       18630014
-                       PERFORM 3-FINAL                                  18640014
-                    END-IF                                              18650014
-           END-EVALUATE.                                                18660014
-                                                                        18670014
-           MOVE END0101I   TO   NCC0101I (01:04).                       18680014
-           MOVE CEN0101I   TO   NCC0101I (05:04).                       18690014
-           MOVE DGT0101I   TO   NCC0101I (09:02).                       18700014
-           MOVE PRD0101I   TO   NCC0101I (11:02).                       18710014
-           MOVE CTA0101I   TO   NCC0101I (13:07).                       18720014
-           MOVE DG20101I   TO   NCC0101I (20:01).                       18730014
-           MOVE MDA0101I   TO   MON0101I.                               18740014
-                                                                        18750014
-           MOVE END0101I   TO   NC20101I (01:04).                       18760014
-           MOVE CEN0101I   TO   NC20101I (05:04).                       18770014
-           MOVE DGT0101I   TO   NC20101I (09:02).                       18780014
-           MOVE PRD0101I   TO   NC20101I (11:02).                       18790014
-           MOVE CTA0101I   TO   NC20101I (13:07).                       18800014
-           MOVE DG20101I   TO   NC20101I (20:01).                       18810014
-           MOVE MDA0101I   TO   MO20101I.                               18820014
-      *                                                                 18830014
-       CUENTA-REGISTRO-FIN.                                             18840014
-           EXIT.                                                        18850014
-      *200711038-FIN                                                    18860014
-JPC@4  VALIDAR-OTRAS-CTAS.                                              18870014
-JPC@4      MOVE TIT0101I        TO WARC-NUMCLI                          18880014
-JPC@4      MOVE 'A'             TO WARC-SITUAC                          18890014
-JPC@4      MOVE MDA0101I        TO WARC-MONEDA                          18900014
-JPC@4      EXEC SQL                                                     18910014
-JPC@4          OPEN VLDCARC                                             18920014
-JPC@4      END-EXEC.                                                    18930014
-JPC@4 *                                                                 18940014
-JPC@4      IF SQLCODE NOT = ZEROS                                       18950014
-JPC@4         INITIALIZE   QGECABC                                      18960014
-JPC@4         MOVE 'OPEN'        TO  ABC-REFERENCIA                     18970014
-JPC@4         MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR                   18980014
-JPC@4         PERFORM 999-ABEND-DB2                                     18990014
-JPC@4      END-IF.                                                      19000014
-JPC@4 *                                                                 19010014
-JPC@4      INITIALIZE TB-CUENTAS-OFI.                                   19020014
-JPC@4      MOVE ZEROS TO IN-01, IN-02, IN-03.                           19030014
-JPC@4      PERFORM UNTIL SQLCODE NOT = ZEROS                            19040014
-JPC@4                 OR IN-01       > 19                               19050014
-JPC@4         EXEC SQL                                                  19060014
-JPC@4              FETCH  VLDCARC                                       19070014
-JPC@4               INTO :WARC-SUCURS                                   19080014
-JPC@4         END-EXEC                                                  19090014
-JPC@4 *                                                                 19100014
-JPC@4         EVALUATE SQLCODE                                          19110014
-JPC@4             WHEN ZEROS                                            19120014
-JPC@4                  ADD  1             TO  IN-01                     19130014
-JPC@4                  MOVE WARC-SUCURS   TO  TB-SUCURS (IN-01)         19140014
-JPC@4             WHEN 100                                              19150014
-JPC@4                  CONTINUE                                         19160014
-JPC@4             WHEN OTHER                                            19170014
-JPC@4                  INITIALIZE   QGECABC                             19180014
-JPC@4                  MOVE 'FETCH'       TO  ABC-REFERENCIA            19190014
-JPC@4                  MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR          19200014
-JPC@4                  PERFORM 999-ABEND-DB2                            19210014
-JPC@4         END-EVALUATE                                              19220014
-JPC@4      END-PERFORM.                                                 19230014
-JPC@4 *                                                                 19240014
-JPC@4      EXEC SQL                                                     19250014
-JPC@4           CLOSE VLDCARC                                           19260014
-JPC@4      END-EXEC.                                                    19270014
-JPC@4 *                                                                 19280014
-JPC@4      IF SQLCODE NOT = ZEROS                                       19290014
-JPC@4         INITIALIZE   QGECABC                                      19300014
-JPC@4         MOVE 'CLOSE'       TO  ABC-REFERENCIA                     19310014
-JPC@4         MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR                   19320014
-JPC@4         PERFORM 999-ABEND-DB2                                     19330014
-JPC@4      END-IF.                                                      19340014
-JPC@4 *                                                                 19350014
-JPC@4      IF TB-SUCURS (01) = ZEROS                                    19360014
-JPC@4         CONTINUE                                                  19370014
-JPC@4      ELSE                                                         19380014
-JPC@4         PERFORM VARYING  IN-01 FROM 01 BY 01                      19390014
-JPC@4                   UNTIL  IN-01    > 20                            19400014
-JPC@4                      OR  TB-SUCURS (IN-01) = ZEROS                19410014
-JPC@5            ADD  1             TO    IN-03                         19420014
-JPC@4            IF SUC0101I = TB-SUCURS (IN-01)                        19430014
-JPC@4 *JPC@5        MOVE 990        TO    IN-01                         19440014
-JPC@5               ADD  1          TO    IN-02                         19450014
-JPC@4            END-IF                                                 19460014
-JPC@4         END-PERFORM                                               19470014
-JPC@4 *JPC@5  IF IN-01 < 990                                            19480014
-JPC@5         IF IN-02 > ZEROS                                          19490014
-JPC@5         OR (IN-03 - IN-02) > ZEROS                                19500014
-JPC@4            IF (CAA-CENTRO-CONT  = '0542'   AND                    19510014
-JPC@4                REG0101I         = 'S'       )                     19520014
-JPC@4                                                                   19530014
-JPC@4            OR ((NCC0101I (11:02) = '16') AND                      19540014
-JPC@4                                                                   19550014
-JPC@4                ((CAA-CENTRO-CONT = '0567'      AND                19560014
-JPC@4                 (ENT0101I = '0011' OR '0312'))  OR                19570014
-JPC@4                                                                   19580014
-JPC@4                 (CAA-CENTRO-CONT = '0542'     AND                 19590014
-JPC@4                 (ENT0101I = '0069' OR '2010'))))                  19600014
-JPC@4                CONTINUE                                           19610014
-JPC@4            ELSE                                                   19620014
-JPC@4               MOVE  -1           TO CTA0101L                      19630014
-JPC@4               MOVE 'VLE2256'     TO CAA-COD-ERROR                 19640014
-JPC@4               PERFORM 3-FINAL                                     19650014
-JPC@4            END-IF                                                 19660014
-JPC@4         END-IF                                                    19670014
-JPC@4      END-IF.                                                      19680014
-JPC@4 *                                                                 19690014
-JPC@4  VALIDAR-OTRAS-CTAS-FIN.                                          19700014
-JPC@4      EXIT.                                                        19710014
-JPC@4  OBTENER-CTAGLOBAL.                                               19720014
-JPC@4      MOVE '0069'      TO VXMI-CODBE                               19730014
-JPC@4      EXEC SQL                                                     19740014
-JPC@4           SELECT   VXMI_CTACARGO                                  19750014
-JPC@4             INTO  :VXMI-CTACARGO                                  19760014
-JPC@4             FROM  VLDTXMI                                         19770014
-JPC@4            WHERE  VXMI_CODBE  = :VXMI-CODBE                       19780014
-JPC@4      END-EXEC                                                     19790014
-JPC@4 *                                                                 19800014
-JPC@4      MOVE SQLCODE TO SQLCODE-AUX                                  19810014
-JPC@4 *                                                                 19820014
-JPC@4      EVALUATE TRUE                                                19830014
-JPC@4          WHEN DB2-OK                                              19840014
-JPC@4               MOVE VXMI-CTACARGO TO  CTAGLOB-COMM                 19850014
-JPC@4          WHEN OTHER                                               19860014
-JPC@4               MOVE 'SOLO@S.A.B.' TO  CTAGLOB-COMM                 19870014
-JPC@4      END-EVALUATE.                                                19880014
-      *                                                                 19890014
-      *-------------------*                                             19900014
-      *  FIN DE PROGRAMA  *                                             19910014
-      *-------------------*                                             19920014
-
\ No newline at end of file
+           PERFORM LEER-CURSOR-VHIS                                     10531014
+              THRU LEER-CURSOR-VHIS-FIN                                 10532014
+                                                                        10533014
+           PERFORM UNTIL FIN-HIS OR FIN-HIS-OK                          10534014
+                                                                        10535014
+      *RITM49019-INI                                                   *10535510
+      *    IF ((VHIS-TITULOS1  NOT = 0 AND VHIS-COBRADO1  = ' ')       *10535520
+      *     OR (VHIS-TITULOS2  NOT = 0 AND VHIS-COBRADO2  = ' ')       *10535530
+      *     ... (31 DIAS, VER CORRIGE-CURSOR-VHIS PARA EL DETALLE)     *10535540
+      *     OR (VHIS-TITULOS31 NOT = 0 AND VHIS-COBRADO31 = ' '))      *10535550
+LRH@16        PERFORM PASA-VHIS-A-TABLA                                 10535560
+LRH@16           THRU PASA-VHIS-A-TABLA-FIN                             10535570
+LRH@16        PERFORM VERIFICA-VHIS-PENDIENTE                           10535580
+LRH@16           THRU VERIFICA-VHIS-PENDIENTE-FIN                       10535590
+LRH@16        IF HAY-VHIS-PENDIENTE                                     10535600
+      *RITM49019-FIN                                                   *10535610
+      *RITM48912-INI                                                    10566110
+LRH@1            PERFORM CORRIGE-CURSOR-VHIS                            10566210
+LRH@1               THRU CORRIGE-CURSOR-VHIS-FIN                        10566310
+      *RITM48912-FIN                                                    10566410
+              ELSE                                                      10568014
+                 CONTINUE                                               10566510
+              END-IF                                                    10571014
+      *                                                                 10571110
+              PERFORM LEER-CURSOR-VHIS                                  10571210
+                 THRU LEER-CURSOR-VHIS-FIN                              10571310
+           END-PERFORM                                                  10572014
+                                                                        10573014
+           PERFORM CERRAR-CURSOR-VHIS                                   10574014
+              THRU CERRAR-CURSOR-VHIS-FIN                               10575014
+      *                                                                 10576014
+           IF FIN-HIS-OK                                                10577014
+              MOVE 'VLE1843' TO CAA-COD-ERROR                           10578014
+              MOVE -1        TO CTA0101L                                10579014
+              PERFORM 3-FINAL                                           10580014
+           END-IF.                                                      10581014
+      *                                                                 10582014
+       ACCESO-VLDTHIS-FIN.                                              10583014
+           EXIT.                                                        10584014
+      *                                                                 10585014
+      *RITM49019-INI                                                   *10585110
+      *   *----------------------*                                     10585130
+LRH@16 PASA-VHIS-A-TABLA.                                                10585150
+      *   *----------------------*                                     10585170
+      *   TRASLADA LOS 31 PARES VHIS-TITULOSn/VHIS-COBRADOn QUE TRAE   *10585190
+      *   EL CURSOR A LA TABLA WA-TAB-VHIS, PARA QUE EL RESTO DEL       10585210
+      *   PROCESO RECORRA LA TABLA EN LUGAR DE NOMBRAR CADA DIA.        10585230
+LRH@16     MOVE VHIS-TITULOS1  TO WA-VHIS-TITULOS (01)                  10585250
+LRH@16     MOVE VHIS-COBRADO1  TO WA-VHIS-COBRADO (01)                  10585270
+LRH@16     MOVE VHIS-TITULOS2  TO WA-VHIS-TITULOS (02)                  10585290
+LRH@16     MOVE VHIS-COBRADO2  TO WA-VHIS-COBRADO (02)                  10585310
+LRH@16     MOVE VHIS-TITULOS3  TO WA-VHIS-TITULOS (03)                  10585330
+LRH@16     MOVE VHIS-COBRADO3  TO WA-VHIS-COBRADO (03)                  10585350
+LRH@16     MOVE VHIS-TITULOS4  TO WA-VHIS-TITULOS (04)                  10585370
+LRH@16     MOVE VHIS-COBRADO4  TO WA-VHIS-COBRADO (04)                  10585390
+LRH@16     MOVE VHIS-TITULOS5  TO WA-VHIS-TITULOS (05)                  10585410
+LRH@16     MOVE VHIS-COBRADO5  TO WA-VHIS-COBRADO (05)                  10585430
+LRH@16     MOVE VHIS-TITULOS6  TO WA-VHIS-TITULOS (06)                  10585450
+LRH@16     MOVE VHIS-COBRADO6  TO WA-VHIS-COBRADO (06)                  10585470
+LRH@16     MOVE VHIS-TITULOS7  TO WA-VHIS-TITULOS (07)                  10585490
+LRH@16     MOVE VHIS-COBRADO7  TO WA-VHIS-COBRADO (07)                  10585510
+LRH@16     MOVE VHIS-TITULOS8  TO WA-VHIS-TITULOS (08)                  10585530
+LRH@16     MOVE VHIS-COBRADO8  TO WA-VHIS-COBRADO (08)                  10585550
+LRH@16     MOVE VHIS-TITULOS9  TO WA-VHIS-TITULOS (09)                  10585570
+LRH@16     MOVE VHIS-COBRADO9  TO WA-VHIS-COBRADO (09)                  10585590
+LRH@16     MOVE VHIS-TITULOS10 TO WA-VHIS-TITULOS (10)                  10585610
+LRH@16     MOVE VHIS-COBRADO10 TO WA-VHIS-COBRADO (10)                  10585630
+LRH@16     MOVE VHIS-TITULOS11 TO WA-VHIS-TITULOS (11)                  10585650
+LRH@16     MOVE VHIS-COBRADO11 TO WA-VHIS-COBRADO (11)                  10585670
+LRH@16     MOVE VHIS-TITULOS12 TO WA-VHIS-TITULOS (12)                  10585690
+LRH@16     MOVE VHIS-COBRADO12 TO WA-VHIS-COBRADO (12)                  10585710
+LRH@16     MOVE VHIS-TITULOS13 TO WA-VHIS-TITULOS (13)                  10585730
+LRH@16     MOVE VHIS-COBRADO13 TO WA-VHIS-COBRADO (13)                  10585750
+LRH@16     MOVE VHIS-TITULOS14 TO WA-VHIS-TITULOS (14)                  10585770
+LRH@16     MOVE VHIS-COBRADO14 TO WA-VHIS-COBRADO (14)                  10585790
+LRH@16     MOVE VHIS-TITULOS15 TO WA-VHIS-TITULOS (15)                  10585810
+LRH@16     MOVE VHIS-COBRADO15 TO WA-VHIS-COBRADO (15)                  10585830
+LRH@16     MOVE VHIS-TITULOS16 TO WA-VHIS-TITULOS (16)                  10585850
+LRH@16     MOVE VHIS-COBRADO16 TO WA-VHIS-COBRADO (16)                  10585870
+LRH@16     MOVE VHIS-TITULOS17 TO WA-VHIS-TITULOS (17)                  10585890
+LRH@16     MOVE VHIS-COBRADO17 TO WA-VHIS-COBRADO (17)                  10585910
+LRH@16     MOVE VHIS-TITULOS18 TO WA-VHIS-TITULOS (18)                  10585930
+LRH@16     MOVE VHIS-COBRADO18 TO WA-VHIS-COBRADO (18)                  10585950
+LRH@16     MOVE VHIS-TITULOS19 TO WA-VHIS-TITULOS (19)                  10585970
+LRH@16     MOVE VHIS-COBRADO19 TO WA-VHIS-COBRADO (19)                  10585990
+LRH@16     MOVE VHIS-TITULOS20 TO WA-VHIS-TITULOS (20)                  10586010
+LRH@16     MOVE VHIS-COBRADO20 TO WA-VHIS-COBRADO (20)                  10586030
+LRH@16     MOVE VHIS-TITULOS21 TO WA-VHIS-TITULOS (21)                  10586050
+LRH@16     MOVE VHIS-COBRADO21 TO WA-VHIS-COBRADO (21)                  10586070
+LRH@16     MOVE VHIS-TITULOS22 TO WA-VHIS-TITULOS (22)                  10586090
+LRH@16     MOVE VHIS-COBRADO22 TO WA-VHIS-COBRADO (22)                  10586110
+LRH@16     MOVE VHIS-TITULOS23 TO WA-VHIS-TITULOS (23)                  10586130
+LRH@16     MOVE VHIS-COBRADO23 TO WA-VHIS-COBRADO (23)                  10586150
+LRH@16     MOVE VHIS-TITULOS24 TO WA-VHIS-TITULOS (24)                  10586170
+LRH@16     MOVE VHIS-COBRADO24 TO WA-VHIS-COBRADO (24)                  10586190
+LRH@16     MOVE VHIS-TITULOS25 TO WA-VHIS-TITULOS (25)                  10586210
+LRH@16     MOVE VHIS-COBRADO25 TO WA-VHIS-COBRADO (25)                  10586230
+LRH@16     MOVE VHIS-TITULOS26 TO WA-VHIS-TITULOS (26)                  10586250
+LRH@16     MOVE VHIS-COBRADO26 TO WA-VHIS-COBRADO (26)                  10586270
+LRH@16     MOVE VHIS-TITULOS27 TO WA-VHIS-TITULOS (27)                  10586290
+LRH@16     MOVE VHIS-COBRADO27 TO WA-VHIS-COBRADO (27)                  10586310
+LRH@16     MOVE VHIS-TITULOS28 TO WA-VHIS-TITULOS (28)                  10586330
+LRH@16     MOVE VHIS-COBRADO28 TO WA-VHIS-COBRADO (28)                  10586350
+LRH@16     MOVE VHIS-TITULOS29 TO WA-VHIS-TITULOS (29)                  10586370
+LRH@16     MOVE VHIS-COBRADO29 TO WA-VHIS-COBRADO (29)                  10586390
+LRH@16     MOVE VHIS-TITULOS30 TO WA-VHIS-TITULOS (30)                  10586410
+LRH@16     MOVE VHIS-COBRADO30 TO WA-VHIS-COBRADO (30)                  10586430
+LRH@16     MOVE VHIS-TITULOS31 TO WA-VHIS-TITULOS (31)                  10586450
+LRH@16     MOVE VHIS-COBRADO31 TO WA-VHIS-COBRADO (31).                 10586470
+      *                                                                 10586480
+LRH@16 PASA-VHIS-A-TABLA-FIN.                                           10586490
+LRH@16     EXIT.                                                        10586510
+      *                                                                 10586520
+      *   *----------------------*                                     10586530
+LRH@16 VERIFICA-VHIS-PENDIENTE.                                         10586550
+      *   *----------------------*                                     10586570
+      *   RECORRE LA TABLA WA-TAB-VHIS Y ENCIENDE HAY-VHIS-PENDIENTE    10586590
+      *   SI ALGUN DIA TIENE TITULOS PERO NO TIENE MARCA DE COBRADO.    10586610
+LRH@16     MOVE 'NO' TO SW-VHIS-PENDIENTE                               10586630
+LRH@16     PERFORM VARYING IX-VHIS FROM 1 BY 1                          10586650
+LRH@16        UNTIL IX-VHIS > 31 OR HAY-VHIS-PENDIENTE                  10586670
+LRH@16        IF WA-VHIS-TITULOS (IX-VHIS) NOT = 0                      10586690
+LRH@16           AND WA-VHIS-COBRADO (IX-VHIS) = ' '                    10586710
+LRH@16           MOVE 'SI' TO SW-VHIS-PENDIENTE                         10586730
+LRH@16        END-IF                                                    10586750
+LRH@16     END-PERFORM.                                                 10586770
+      *                                                                 10586780
+LRH@16 VERIFICA-VHIS-PENDIENTE-FIN.                                     10586790
+LRH@16     EXIT.                                                        10586810
+      *RITM49019-FIN                                                   *10586830
+      *                                                                 10585115
+       ABRIR-CURSOR-VHIS.                                               10586814
+      *                                                                 10587014
+           EXEC SQL                                                     10588014
+               OPEN VLDCHIS1                                            10589014
+           END-EXEC.                                                    10590014
+      *                                                                 10591014
+           IF SQLCODE NOT = ZEROS                                       10592014
+              INITIALIZE   QGECABC                                      10593014
+              MOVE 'OPEN'        TO  ABC-REFERENCIA                     10594014
+              MOVE 'VLDTHIS'     TO  ABC-OBJETO-ERROR                   10595014
+              PERFORM 999-ABEND-DB2                                     10596014
+           END-IF.                                                      10597014
+      *                                                                 10598014
+       ABRIR-CURSOR-VHIS-FIN.                                           10599014
+           EXIT.                                                        10600014
+      *                                                                 10601014
+       LEER-CURSOR-VHIS.                                                10602014
+      *                                                                 10603014
+           EXEC SQL                                                     10604014
+                FETCH VLDCHIS1                                          10605014
+                INTO :VHIS-TITULOS1   ,                                 10606014
+                     :VHIS-COBRADO1   ,                                 10607014
+                     :VHIS-TITULOS2   ,                                 10608014
+                     :VHIS-COBRADO2   ,                                 10609014
+                     :VHIS-TITULOS3   ,                                 10610014
+                     :VHIS-COBRADO3   ,                                 10611014
+                     :VHIS-TITULOS4   ,                                 10612014
+                     :VHIS-COBRADO4   ,                                 10613014
+                     :VHIS-TITULOS5   ,                                 10614014
+                     :VHIS-COBRADO5   ,                                 10615014
+                     :VHIS-TITULOS6   ,                                 10616014
+                     :VHIS-COBRADO6   ,                                 10617014
+                     :VHIS-TITULOS7   ,                                 10618014
+                     :VHIS-COBRADO7   ,                                 10619014
+                     :VHIS-TITULOS8   ,                                 10620014
+                     :VHIS-COBRADO8   ,                                 10621014
+                     :VHIS-TITULOS9   ,                                 10622014
+                     :VHIS-COBRADO9   ,                                 10623014
+                     :VHIS-TITULOS10  ,                                 10624014
+                     :VHIS-COBRADO10  ,                                 10625014
+                     :VHIS-TITULOS11  ,                                 10626014
+                     :VHIS-COBRADO11  ,                                 10627014
+                     :VHIS-TITULOS12  ,                                 10628014
+                     :VHIS-COBRADO12  ,                                 10629014
+                     :VHIS-TITULOS13  ,                                 10630014
+                     :VHIS-COBRADO13  ,                                 10631014
+                     :VHIS-TITULOS14  ,                                 10632014
+                     :VHIS-COBRADO14  ,                                 10633014
+                     :VHIS-TITULOS15  ,                                 10634014
+                     :VHIS-COBRADO15  ,                                 10635014
+                     :VHIS-TITULOS16  ,                                 10636014
+                     :VHIS-COBRADO16  ,                                 10637014
+                     :VHIS-TITULOS17  ,                                 10638014
+                     :VHIS-COBRADO17  ,                                 10639014
+                     :VHIS-TITULOS18  ,                                 10640014
+                     :VHIS-COBRADO18  ,                                 10641014
+                     :VHIS-TITULOS19  ,                                 10642014
+                     :VHIS-COBRADO19  ,                                 10643014
+                     :VHIS-TITULOS20  ,                                 10644014
+                     :VHIS-COBRADO20  ,                                 10645014
+                     :VHIS-TITULOS21  ,                                 10646014
+                     :VHIS-COBRADO21  ,                                 10647014
+                     :VHIS-TITULOS22  ,                                 10648014
+                     :VHIS-COBRADO22  ,                                 10649014
+                     :VHIS-TITULOS23  ,                                 10650014
+                     :VHIS-COBRADO23  ,                                 10651014
+                     :VHIS-TITULOS24  ,                                 10652014
+                     :VHIS-COBRADO24  ,                                 10653014
+                     :VHIS-TITULOS25  ,                                 10654014
+                     :VHIS-COBRADO25  ,                                 10655014
+                     :VHIS-TITULOS26  ,                                 10656014
+                     :VHIS-COBRADO26  ,                                 10657014
+                     :VHIS-TITULOS27  ,                                 10658014
+                     :VHIS-COBRADO27  ,                                 10659014
+                     :VHIS-TITULOS28  ,                                 10660014
+                     :VHIS-COBRADO28  ,                                 10661014
+                     :VHIS-TITULOS29  ,                                 10662014
+                     :VHIS-COBRADO29  ,                                 10663014
+                     :VHIS-TITULOS30  ,                                 10664014
+                     :VHIS-COBRADO30  ,                                 10665014
+                     :VHIS-TITULOS31  ,                                 10666014
+                     :VHIS-COBRADO31                                    10667014
+           END-EXEC.                                                    10668014
+      *                                                                 10669014
+           MOVE SQLCODE TO SQLCODE-AUX                                  10670014
+      *                                                                 10671014
+           EVALUATE TRUE                                                10672014
+              WHEN DB2-OK                                               10673014
+      *A2011-RUTLOG-I                                                   10674014
+      *            INITIALIZE W-VLWCLOG0                                10675014
+      *                       LOGVLDTHIS                                10676014
+      *            MOVE 'VLDTHIS'             TO  VL7LOG-TABLA          10677014
+      *            MOVE 'FETCH'               TO  VL7LOG-OPERACION      10678014
+      *            MOVE LENGTH OF DCLVLDTHIS  TO  VL7LOG-REGISTRO-LEN   10679014
+      *            MOVE DCLVLDTHIS            TO  LOGVLDTHIS            10680014
+      *            MOVE LOGVLDTHIS            TO  VL7LOG-REGISTRO-TEXT  10681014
+      *            PERFORM LLAMAR-VL7CRLOG                              10682014
+      *               THRU LLAMAR-VL7CRLOG-FIN                          10683014
+      *A2011-RUTLOG-F                                                   10684014
+              WHEN DB2-NOTFND                                           10685014
+                   MOVE '1'           TO  SW-FIN-HIS                    10686014
+                                                                        10687014
+              WHEN OTHER                                                10688014
+                   INITIALIZE   QGECABC                                 10689014
+                   MOVE 'FETCH'       TO  ABC-REFERENCIA                10690014
+                   MOVE 'VLDTHIS'     TO  ABC-OBJETO-ERROR              10691014
+                   PERFORM 999-ABEND-DB2                                10692014
+                                                                        10693014
+           END-EVALUATE.                                                10694014
+                                                                        10695014
+      *                                                                 10696014
+       LEER-CURSOR-VHIS-FIN.                                            10697014
+           EXIT.                                                        10698014
+      *                                                                 10699014
+      *RITM48912-INI                                                    10699110
+      *   *-------------------*                                         10699120
+LRH@1  CORRIGE-CURSOR-VHIS.                                             10699130
+      *   *-------------------*                                         10699140
+      *   MARCA COMO COBRADOS LOS DIAS DEL MES CON TITULOS PERO SIN     10699150
+      *   COBRADO REGISTRADO (SALDO PENDIENTE DE CIERRE DE MES) Y       10699160
+      *   GRABA LA CORRECCION EN VLDTHIS, DEJANDO RASTRO EN VL7CRLOG.   10699170
+      *                                                                 10699180
+      *RITM49019-INI                                                   *10699195
+      *    IF VHIS-TITULOS1  NOT = 0 AND VHIS-COBRADO1  = ' '          *10699196
+      *       MOVE 'S' TO VHIS-COBRADO1                                *10699197
+      *    END-IF                                                      *10699198
+      *    ... (31 DIAS, REEMPLAZADO POR LA TABLA WA-TAB-VHIS)         *10699199
+LRH@16     PERFORM MARCA-VHIS-COBRADOS                                  10699201
+LRH@16        THRU MARCA-VHIS-COBRADOS-FIN                              10699202
+LRH@16     PERFORM PASA-TABLA-A-VHIS                                    10699203
+LRH@16        THRU PASA-TABLA-A-VHIS-FIN.                               10699204
+      *RITM49019-FIN                                                   *10699205
+      *                                                                 10700120
+LRH@1      EXEC SQL                                                     10700130
+LRH@1           UPDATE VLDTHIS                                          10700140
+LRH@1              SET VHIS_COBRADO1  = :VHIS-COBRADO1                  10700150
+LRH@1                , VHIS_COBRADO2  = :VHIS-COBRADO2                  10700160
+LRH@1                , VHIS_COBRADO3  = :VHIS-COBRADO3                  10700170
+LRH@1                , VHIS_COBRADO4  = :VHIS-COBRADO4                  10700180
+LRH@1                , VHIS_COBRADO5  = :VHIS-COBRADO5                  10700190
+LRH@1                , VHIS_COBRADO6  = :VHIS-COBRADO6                  10700200
+LRH@1                , VHIS_COBRADO7  = :VHIS-COBRADO7                  10700210
+LRH@1                , VHIS_COBRADO8  = :VHIS-COBRADO8                  10700220
+LRH@1                , VHIS_COBRADO9  = :VHIS-COBRADO9                  10700230
+LRH@1                , VHIS_COBRADO10 = :VHIS-COBRADO10                 10700240
+LRH@1                , VHIS_COBRADO11 = :VHIS-COBRADO11                 10700250
+LRH@1                , VHIS_COBRADO12 = :VHIS-COBRADO12                 10700260
+LRH@1                , VHIS_COBRADO13 = :VHIS-COBRADO13                 10700270
+LRH@1                , VHIS_COBRADO14 = :VHIS-COBRADO14                 10700280
+LRH@1                , VHIS_COBRADO15 = :VHIS-COBRADO15                 10700290
+LRH@1                , VHIS_COBRADO16 = :VHIS-COBRADO16                 10700300
+LRH@1                , VHIS_COBRADO17 = :VHIS-COBRADO17                 10700310
+LRH@1                , VHIS_COBRADO18 = :VHIS-COBRADO18                 10700320
+LRH@1                , VHIS_COBRADO19 = :VHIS-COBRADO19                 10700330
+LRH@1                , VHIS_COBRADO20 = :VHIS-COBRADO20                 10700340
+LRH@1                , VHIS_COBRADO21 = :VHIS-COBRADO21                 10700350
+LRH@1                , VHIS_COBRADO22 = :VHIS-COBRADO22                 10700360
+LRH@1                , VHIS_COBRADO23 = :VHIS-COBRADO23                 10700370
+LRH@1                , VHIS_COBRADO24 = :VHIS-COBRADO24                 10700380
+LRH@1                , VHIS_COBRADO25 = :VHIS-COBRADO25                 10700390
+LRH@1                , VHIS_COBRADO26 = :VHIS-COBRADO26                 10700400
+LRH@1                , VHIS_COBRADO27 = :VHIS-COBRADO27                 10700410
+LRH@1                , VHIS_COBRADO28 = :VHIS-COBRADO28                 10700420
+LRH@1                , VHIS_COBRADO29 = :VHIS-COBRADO29                 10700430
+LRH@1                , VHIS_COBRADO30 = :VHIS-COBRADO30                 10700440
+LRH@1                , VHIS_COBRADO31 = :VHIS-COBRADO31                 10700450
+LRH@1           WHERE CURRENT OF VLDCHIS1                               10700460
+LRH@1      END-EXEC.                                                    10700470
+      *                                                                 10700480
+LRH@1      EVALUATE SQLCODE                                             10700490
+LRH@1          WHEN 0                                                   10700500
+LRH@1               INITIALIZE W-VLWCLOG0                               10700510
+LRH@1                          LOGVLDTHIS                               10700520
+LRH@1               MOVE 'VLDTHIS'             TO  VL7LOG-TABLA         10700530
+LRH@1               MOVE 'UPDATE'              TO  VL7LOG-OPERACION     10700540
+LRH@1               MOVE LENGTH OF DCLVLDTHIS  TO  VL7LOG-REGISTRO-LEN  10700550
+LRH@1               MOVE DCLVLDTHIS            TO  LOGVLDTHIS           10700560
+LRH@1               MOVE LOGVLDTHIS            TO  VL7LOG-REGISTRO-TEXT 10700570
+LRH@1               PERFORM LLAMAR-VL7CRLOG                             10700580
+LRH@1                  THRU LLAMAR-VL7CRLOG-FIN                         10700590
+LRH@1          WHEN OTHER                                               10700600
+LRH@1               INITIALIZE   QGECABC                                10700610
+LRH@1               MOVE 'UPDATE'      TO  ABC-REFERENCIA               10700620
+LRH@1               MOVE 'VLDTHIS'     TO  ABC-OBJETO-ERROR             10700630
+LRH@1               PERFORM 999-ABEND-DB2                               10700640
+LRH@1      END-EVALUATE.                                                10700650
+      *RITM48912-FIN                                                    10700660
+      *                                                                 10700670
+LRH@1  CORRIGE-CURSOR-VHIS-FIN.                                         10700680
+LRH@1      EXIT.                                                        10700690
+      *                                                                 10700700
+      *RITM49019-INI                                                   *10700703
+      *   *----------------------*                                     10700705
+LRH@16 MARCA-VHIS-COBRADOS.                                              10700707
+      *   *----------------------*                                     10700709
+      *   RECORRE LA TABLA WA-TAB-VHIS Y MARCA COMO COBRADOS ('S') LOS  10700711
+      *   DIAS CON TITULOS PERO SIN MARCA DE COBRADO REGISTRADA.        10700713
+LRH@16     PERFORM VARYING IX-VHIS FROM 1 BY 1 UNTIL IX-VHIS > 31        10700715
+LRH@16        IF WA-VHIS-TITULOS (IX-VHIS) NOT = 0                      10700717
+LRH@16           AND WA-VHIS-COBRADO (IX-VHIS) = ' '                    10700719
+LRH@16           MOVE 'S' TO WA-VHIS-COBRADO (IX-VHIS)                  10700721
+LRH@16        END-IF                                                    10700723
+LRH@16     END-PERFORM.                                                 10700725
+      *                                                                 10700727
+LRH@16 MARCA-VHIS-COBRADOS-FIN.                                         10700729
+LRH@16     EXIT.                                                        10700731
+      *                                                                 10700733
+      *   *----------------------*                                     10700735
+LRH@16 PASA-TABLA-A-VHIS.                                                10700737
+      *   *----------------------*                                     10700739
+      *   DEVUELVE A LOS 31 CAMPOS VHIS-COBRADOn LA MARCA DE COBRADO    10700741
+      *   YA ACTUALIZADA EN LA TABLA, PARA QUE EL UPDATE DE VLDTHIS     10700743
+      *   GRABE EL MISMO VALOR QUE ANTES SE CALCULABA EN LINEA.         10700745
+LRH@16     MOVE WA-VHIS-COBRADO (01) TO VHIS-COBRADO1                   10700747
+LRH@16     MOVE WA-VHIS-COBRADO (02) TO VHIS-COBRADO2                   10700749
+LRH@16     MOVE WA-VHIS-COBRADO (03) TO VHIS-COBRADO3                   10700751
+LRH@16     MOVE WA-VHIS-COBRADO (04) TO VHIS-COBRADO4                   10700753
+LRH@16     MOVE WA-VHIS-COBRADO (05) TO VHIS-COBRADO5                   10700755
+LRH@16     MOVE WA-VHIS-COBRADO (06) TO VHIS-COBRADO6                   10700757
+LRH@16     MOVE WA-VHIS-COBRADO (07) TO VHIS-COBRADO7                   10700759
+LRH@16     MOVE WA-VHIS-COBRADO (08) TO VHIS-COBRADO8                   10700761
+LRH@16     MOVE WA-VHIS-COBRADO (09) TO VHIS-COBRADO9                   10700763
+LRH@16     MOVE WA-VHIS-COBRADO (10) TO VHIS-COBRADO10                  10700765
+LRH@16     MOVE WA-VHIS-COBRADO (11) TO VHIS-COBRADO11                  10700767
+LRH@16     MOVE WA-VHIS-COBRADO (12) TO VHIS-COBRADO12                  10700769
+LRH@16     MOVE WA-VHIS-COBRADO (13) TO VHIS-COBRADO13                  10700771
+LRH@16     MOVE WA-VHIS-COBRADO (14) TO VHIS-COBRADO14                  10700773
+LRH@16     MOVE WA-VHIS-COBRADO (15) TO VHIS-COBRADO15                  10700775
+LRH@16     MOVE WA-VHIS-COBRADO (16) TO VHIS-COBRADO16                  10700777
+LRH@16     MOVE WA-VHIS-COBRADO (17) TO VHIS-COBRADO17                  10700779
+LRH@16     MOVE WA-VHIS-COBRADO (18) TO VHIS-COBRADO18                  10700781
+LRH@16     MOVE WA-VHIS-COBRADO (19) TO VHIS-COBRADO19                  10700783
+LRH@16     MOVE WA-VHIS-COBRADO (20) TO VHIS-COBRADO20                  10700785
+LRH@16     MOVE WA-VHIS-COBRADO (21) TO VHIS-COBRADO21                  10700787
+LRH@16     MOVE WA-VHIS-COBRADO (22) TO VHIS-COBRADO22                  10700789
+LRH@16     MOVE WA-VHIS-COBRADO (23) TO VHIS-COBRADO23                  10700791
+LRH@16     MOVE WA-VHIS-COBRADO (24) TO VHIS-COBRADO24                  10700793
+LRH@16     MOVE WA-VHIS-COBRADO (25) TO VHIS-COBRADO25                  10700795
+LRH@16     MOVE WA-VHIS-COBRADO (26) TO VHIS-COBRADO26                  10700797
+LRH@16     MOVE WA-VHIS-COBRADO (27) TO VHIS-COBRADO27                  10700799
+LRH@16     MOVE WA-VHIS-COBRADO (28) TO VHIS-COBRADO28                  10700801
+LRH@16     MOVE WA-VHIS-COBRADO (29) TO VHIS-COBRADO29                  10700803
+LRH@16     MOVE WA-VHIS-COBRADO (30) TO VHIS-COBRADO30                  10700805
+LRH@16     MOVE WA-VHIS-COBRADO (31) TO VHIS-COBRADO31.                 10700807
+      *                                                                 10700809
+LRH@16 PASA-TABLA-A-VHIS-FIN.                                            10700811
+LRH@16     EXIT.                                                        10700813
+      *RITM49019-FIN                                                   *10700815
+      *                                                                 10700701
+       CERRAR-CURSOR-VHIS.                                              10700710
+      *                                                                 10700720
+      *                                                                 10701014
+           EXEC SQL                                                     10702014
+                CLOSE VLDCHIS1                                          10703014
+           END-EXEC.                                                    10704014
+      *                                                                 10705014
+           IF SQLCODE NOT = ZEROS                                       10706014
+              INITIALIZE   QGECABC                                      10707014
+              MOVE 'CLOSE'       TO  ABC-REFERENCIA                     10708014
+              MOVE 'VLDTHIS'     TO  ABC-OBJETO-ERROR                   10709014
+              PERFORM 999-ABEND-DB2                                     10710014
+           END-IF.                                                      10711014
+      *                                                                 10712014
+       CERRAR-CURSOR-VHIS-FIN.                                          10713014
+           EXIT.                                                        10714014
+      *                                                                 10715014
+      *                                                                 10716014
+       OBTENER-MONJUR1.                                                 10717014
+      *                                                                 10718014
+      * OBTENEMOS LA MONEDA DE LA CTA DE CARGO Y LA OFICINA             10719014
+      * PROPIETARIA CON SU DESCRIPCION                                  10720014
+      *                                                                 10721014
+           INITIALIZE                          W-BGECMDC                10722014
+           MOVE NCC0101I(1:4)                 TO MDC-ENTIDAD            10723014
+           MOVE NCC0101I(5:4)                 TO MDC-CENTRO-ALTA.       10724014
+           MOVE NCC0101I(11:2)                TO MDC-CUENTA(1:2).       10725014
+           MOVE NCC0101I(13:8)                TO MDC-CUENTA(3:8).       10726014
+      *                                                                 10727014
+           EXEC CICS                                                    10728014
+             LINK PROGRAM (BG2CMDC0)                                    10729014
+             COMMAREA (BGECMDC)                                         10730014
+           END-EXEC                                                     10731014
+      *                                                                 10732014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         10733014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               10734014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             10735014
+              PERFORM 999-ABEND-CICS                                    10736014
+           END-IF                                                       10737014
+      *                                                                 10738014
+           EVALUATE MDC-CODERR                                          10739014
+             WHEN SPACES                                                10740014
+JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    10741014
+                  IF MDC-INDESTA = 'A'                                  10742014
+                     MOVE MDC-CDDIVIS TO MON0101O                       10743014
+                                         W-MONEDA-CAR                   10744014
+                     MOVE MDC-CENTRO-CONTAB  TO OFI-PRO                 10745014
+                  ELSE                                                  10746014
+                     MOVE MDC-CDDIVIS TO MON0101O                       10747014
+                     MOVE -1           TO NCC0101L                      10748014
+                     MOVE 'VLE1101'    TO CAA-COD-ERROR                 10749014
+                     PERFORM 3-FINAL                                    10750014
+                  END-IF                                                10751014
+             WHEN OTHER                                                 10752014
+                  MOVE -1           TO NCC0101L                         10753014
+                  MOVE MDC-CODERR   TO CAA-COD-ERROR                    10754014
+                  PERFORM 3-FINAL                                       10755014
+           END-EVALUATE.                                                10756014
+      *                                                                 10757014
+JPC@4      IF ENT0101I = '0069' OR '2010'                               10758014
+JPC@4         MOVE CAA-CENTRO-CONT  TO OFI-PRO                          10759014
+JPC@4      END-IF                                                       10760014
+      *A2008-I. 10-08-99. OFICINA PROPIETARIA LA DE LA CTA DE CARGO     10761014
+           MOVE OFI-PRO             TO SUC0101O.                        10762014
+      *    MOVE CEN0101I            TO SUC0101O.                        10763014
+      *A2008-F. 10-08-99. OFICINA PROPIETARIA LA DE LA CTA DE CARGO     10764014
+      *                                                                 10765014
+           PERFORM DESCRIPCION-OFICINA                                  10766014
+              THRU DESCRIPCION-OFICINA-FIN.                             10767014
+      *                                                                 10768014
+       OBTENER-MONJUR1-FIN. EXIT.                                       10769014
+      *                                                                 10770014
+      *                                                                 10771014
+       OBTENER-MONJUR2.                                                 10772014
+      *                                                                 10773014
+           INITIALIZE                          W-BGECMDC                10774014
+           MOVE NC20101I(1:4)                 TO MDC-ENTIDAD            10775014
+           MOVE NC20101I(5:4)                 TO MDC-CENTRO-ALTA.       10776014
+           MOVE NC20101I(11:2)                TO MDC-CUENTA(1:2).       10777014
+           MOVE NC20101I(13:8)                TO MDC-CUENTA(3:8).       10778014
+      *                                                                 10779014
+           EXEC CICS                                                    10780014
+             LINK PROGRAM (BG2CMDC0)                                    10781014
+             COMMAREA (BGECMDC)                                         10782014
+           END-EXEC                                                     10783014
+      *                                                                 10784014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         10785014
+              MOVE 'ERROR EN BGECMDC0'  TO ABC-REFERENCIA               10786014
+              MOVE 'BG2CMDC0'           TO ABC-OBJETO-ERROR             10787014
+              PERFORM 999-ABEND-CICS                                    10788014
+           END-IF                                                       10789014
+      *                                                                 10790014
+           EVALUATE MDC-CODERR                                          10791014
+             WHEN SPACES                                                10792014
+JIPC  *           IF MDC-INDESTA = 'A' OR 'R' OR 'P'                    10793014
+                  IF MDC-INDESTA = 'A'                                  10794014
+                     MOVE MDC-CDDIVIS TO MO20101O                       10795014
+                                         W-MONEDA-ABO                   10796014
+                  ELSE                                                  10797014
+                     MOVE MDC-CDDIVIS TO MO20101O                       10798014
+                     MOVE -1           TO NC20101L                      10799014
+                     MOVE 'VLE1101'    TO CAA-COD-ERROR                 10800014
+                     PERFORM 3-FINAL                                    10801014
+                  END-IF                                                10802014
+             WHEN OTHER                                                 10803014
+                  MOVE -1           TO NC20101L                         10804014
+                  MOVE MDC-CODERR   TO CAA-COD-ERROR                    10805014
+                  PERFORM 3-FINAL                                       10806014
+                                                                        10807014
+           END-EVALUATE.                                                10808014
+      *                                                                 10809014
+       OBTENER-MONJUR2-FIN. EXIT.                                       10810014
+      *                                                                 10811014
+      *200711038-INI                                                    10812014
+       CUENTA-REGISTRO.                                                 10813014
+           INITIALIZE                 BGECAPE4.                         10814014
+           MOVE END0101I          TO  APE4-CCC (01:04).                 10815014
+           MOVE CEN0101I          TO  APE4-CCC (05:04).                 10816014
+           MOVE DGT0101I          TO  APE4-CCC (09:02).                 10817014
+           MOVE PRD0101I          TO  APE4-CCC (11:02).                 10818014
+           MOVE CTA0101I          TO  APE4-CCC (13:07).                 10819014
+           MOVE DG20101I          TO  APE4-CCC (20:01).                 10820014
+           INITIALIZE                 TCWC2010.                         10821014
+           MOVE END0101O          TO  RUTI-ENTIDAD.                     10822014
+           MOVE END0101O          TO  RUTI-CAMPO (01:04)                10823014
+           MOVE CEN0101O          TO  RUTI-CAMPO (05:04)                10824014
+           MOVE 0                 TO  RUTI-CAMPO (09:01)                10825014
+           MOVE +9                TO  RUTI-LONG.                        10826014
+           CALL 'TC8C2030'            USING TCWC2010.                   10827014
+           IF RUTI-CODERR NOT EQUAL SPACES AND 'QRE0006'                10828014
+              MOVE '0'            TO  APE4-CCC (09:01)                  10829014
+           ELSE                                                         10830014
+              MOVE RUTI-DIG       TO  APE4-CCC (09:01)                  10831014
+           END-IF                                                       10832014
+           INITIALIZE                 TCWC2010.                         10833014
+           MOVE END0101O          TO  RUTI-ENTIDAD.                     10834014
+           MOVE PRD0101O          TO  RUTI-CAMPO (01:02)                10835014
+           MOVE CTA0101O          TO  RUTI-CAMPO (03:07)                10836014
+           MOVE DG20101O          TO  RUTI-CAMPO (10:01)                10837014
+           MOVE 0                 TO  RUTI-CAMPO (11:01)                10838014
+           MOVE +11               TO  RUTI-LONG.                        10839014
+           CALL 'TC8C2030'            USING TCWC2010.                   10840014
+           IF RUTI-CODERR NOT EQUAL SPACES AND 'QRE0006'                10841014
+              MOVE '0'            TO  APE4-CCC (10:01)                  10842014
+           ELSE                                                         10843014
+              MOVE RUTI-DIG       TO  APE4-CCC (10:01)                  10844014
+           END-IF                                                       10845014
+           MOVE PRD0101I          TO  APE4-PRODUCT.                     10846014
+           EVALUATE TCL0101I                                            10847014
+               WHEN 'N'                                                 10848014
+                    EVALUATE MDA0101I                                   10849014
+                        WHEN 'PEN' MOVE '0026' TO APE4-SUBPROD          10850014
+                        WHEN 'USD' MOVE '0027' TO APE4-SUBPROD          10851014
+                    END-EVALUATE                                        10852014
+               WHEN OTHER                                               10853014
+                    EVALUATE MDA0101I                                   10854014
+                        WHEN 'PEN' MOVE '0020' TO APE4-SUBPROD          10855014
+                        WHEN 'USD' MOVE '0021' TO APE4-SUBPROD          10856014
+                    END-EVALUATE                                        10857014
+           END-EVALUATE                                                 10858014
+           MOVE SPACES            TO  APE4-CCCMODE.                     10859014
+           MOVE 'TF'              TO  APE4-CANAL.                       10860014
+           MOVE 'VL'              TO  APE4-APLICATIVO.                  10861014
+           MOVE '00'              TO  APE4-GESTOR  (01:02).             10862014
+           MOVE CAA-CENTRO-CONT   TO  APE4-GESTOR  (03:04).             10863014
+           MOVE W520-SUJGRUP      TO  APE4-EMPRESA (01:01).             10864014
+           MOVE W520-SUJSUBG1     TO  APE4-EMPRESA (02:02).             10865014
+           MOVE 'N'               TO  APE4-VINCPER.                     10866014
+           MOVE CAA-FECHA-OPER    TO  APE4-FCHAPER.                     10867014
+           MOVE SPACES            TO  APE4-CCCCARG.                     10868014
+           MOVE CAA-ENTIDAD       TO  APE4-CAA-ENTIDAD.                 10869014
+           MOVE CAA-ENTIDAD-9     TO  APE4-CAA-ENTIDAD-9.               10870014
+           MOVE CAA-CENTRO-CONT   TO  APE4-CAA-CENTRO-CONT.             10871014
+           MOVE CAA-CENTRO-CONT-9 TO  APE4-CAA-CENTRO-CONT-9.           10872014
+           MOVE CAA-NETNAME-CONT  TO  APE4-CAA-NETNAME-CONT.            10873014
+           MOVE CAA-FECHA-CONT2   TO  APE4-CAA-FECHA-CONT2.             10874014
+           MOVE CAA-IDIOMA-TERM   TO  APE4-CAA-IDIOMA-TERM.             10875014
+           MOVE CAA-FECHA-OPER2   TO  APE4-CAA-FECHA-OPER2.             10876014
+           MOVE CAA-FECHA-OPER    TO  APE4-CAA-FECHA-OPER.              10877014
+           MOVE CAA-FECHA-TRANS2  TO  APE4-CAA-FECHA-TRANS2.            10878014
+           MOVE CAA-FECHA-TRANSED TO  APE4-CAA-FECHA-TRANSED.           10879014
+           MOVE CAA-HORA-TRANS    TO  APE4-CAA-HORA-TRANS.              10880014
+           MOVE CAA-TIPO-TERM     TO  APE4-CAA-TIPO-TERM.               10881014
+           MOVE CAA-USERID        TO  APE4-CAA-USERID.                  10882014
+           MOVE CAA-CAJERO        TO  APE4-CAA-CAJERO.                  10883014
+           MOVE CAA-TERMINAL-CONT TO  APE4-CAA-TERMINAL-CONT.           10884014
+           MOVE CAA-TIOPER        TO  APE4-CAA-TIOPER.                  10885014
+           MOVE CAA-REFER-AUTO    TO  APE4-CAA-REFER-AUTO.              10886014
+           MOVE CAA-IND-AUTO      TO  APE4-CAA-IND-AUTO.                10887014
+           MOVE CAA-CONTABLE      TO  APE4-CAA-CONTABLE.                10888014
+           MOVE CAA-DIARIO-LOCAL  TO  APE4-CAA-DIARIO-LOCAL.            10889014
+           MOVE CAA-AUTORIZ       TO  APE4-CAA-AUTORIZ.                 10890014
+      *                                                                 10891014
+           EXEC CICS                                                    10892014
+                LINK PROGRAM (BG7CAPE4)                                 10893014
+                    COMMAREA (BGECAPE4)                                 10894014
+           END-EXEC                                                     10895014
+      *                                                                 10896014
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)                         10897014
+              MOVE 'ERROR EN BG7CAPE4'  TO ABC-REFERENCIA               10898014
+              MOVE 'BG7CAPE4'           TO ABC-OBJETO-ERROR             10899014
+              PERFORM 999-ABEND-CICS                                    10900014
+           END-IF.                                                      10901014
+      *                                                                 10902014
+           EVALUATE APE4-RETORNO                                        10903014
+               WHEN '00'                                                10904014
+                    CONTINUE                                            10905014
+               WHEN OTHER                                               10906014
+                    IF APE4-CAA-COD-ERROR = 'BGE0274' AND               10907014
+                       PF2                                              10908014
+                       CONTINUE                                         10909014
+                    ELSE                                                10910014
+                       MOVE -1                  TO REG0101L             10911014
+                       MOVE APE4-CAA-COD-ERROR  TO CAA-COD-ERROR        10912014
+                       MOVE APE4-CAA-VAR1-ERROR TO CAA-VAR1-ERROR       10913014
+                       MOVE APE4-CAA-VAR2-ERROR TO CAA-VAR2-ERROR       10914014
+                       PERFORM 3-FINAL                                  10915014
+                    END-IF                                              10916014
+           END-EVALUATE.                                                10917014
+                                                                        10918014
+           MOVE END0101I   TO   NCC0101I (01:04).                       10919014
+           MOVE CEN0101I   TO   NCC0101I (05:04).                       10920014
+           MOVE DGT0101I   TO   NCC0101I (09:02).                       10921014
+           MOVE PRD0101I   TO   NCC0101I (11:02).                       10922014
+           MOVE CTA0101I   TO   NCC0101I (13:07).                       10923014
+           MOVE DG20101I   TO   NCC0101I (20:01).                       10924014
+           MOVE MDA0101I   TO   MON0101I.                               10925014
+                                                                        10926014
+           MOVE END0101I   TO   NC20101I (01:04).                       10927014
+           MOVE CEN0101I   TO   NC20101I (05:04).                       10928014
+           MOVE DGT0101I   TO   NC20101I (09:02).                       10929014
+           MOVE PRD0101I   TO   NC20101I (11:02).                       10930014
+           MOVE CTA0101I   TO   NC20101I (13:07).                       10931014
+           MOVE DG20101I   TO   NC20101I (20:01).                       10932014
+           MOVE MDA0101I   TO   MO20101I.                               10933014
+      *                                                                 10934014
+       CUENTA-REGISTRO-FIN.                                             10935014
+           EXIT.                                                        10936014
+      *200711038-FIN                                                    10937014
+JPC@4  VALIDAR-OTRAS-CTAS.                                              10938014
+JPC@4      MOVE TIT0101I        TO WARC-NUMCLI                          10939014
+JPC@4      MOVE 'A'             TO WARC-SITUAC                          10940014
+JPC@4      MOVE MDA0101I        TO WARC-MONEDA                          10941014
+JPC@4      EXEC SQL                                                     10942014
+JPC@4          OPEN VLDCARC                                             10943014
+JPC@4      END-EXEC.                                                    10944014
+JPC@4 *                                                                 10945014
+JPC@4      IF SQLCODE NOT = ZEROS                                       10946014
+JPC@4         INITIALIZE   QGECABC                                      10947014
+JPC@4         MOVE 'OPEN'        TO  ABC-REFERENCIA                     10948014
+JPC@4         MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR                   10949014
+JPC@4         PERFORM 999-ABEND-DB2                                     10950014
+JPC@4      END-IF.                                                      10951014
+JPC@4 *                                                                 10952014
+JPC@4      INITIALIZE TB-CUENTAS-OFI.                                   10953014
+JPC@4      MOVE ZEROS TO IN-01, IN-02, IN-03.                           10954014
+JPC@4      PERFORM UNTIL SQLCODE NOT = ZEROS                            10955014
+JPC@4                 OR IN-01       > 19                               10956014
+JPC@4         EXEC SQL                                                  10957014
+JPC@4              FETCH  VLDCARC                                       10958014
+JPC@4               INTO :WARC-SUCURS                                   10959014
+JPC@4         END-EXEC                                                  10960014
+JPC@4 *                                                                 10961014
+JPC@4         EVALUATE SQLCODE                                          10962014
+JPC@4             WHEN ZEROS                                            10963014
+JPC@4                  ADD  1             TO  IN-01                     10964014
+JPC@4                  MOVE WARC-SUCURS   TO  TB-SUCURS (IN-01)         10965014
+JPC@4             WHEN 100                                              10966014
+JPC@4                  CONTINUE                                         10967014
+JPC@4             WHEN OTHER                                            10968014
+JPC@4                  INITIALIZE   QGECABC                             10969014
+JPC@4                  MOVE 'FETCH'       TO  ABC-REFERENCIA            10970014
+JPC@4                  MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR          10971014
+JPC@4                  PERFORM 999-ABEND-DB2                            10972014
+JPC@4         END-EVALUATE                                              10973014
+JPC@4      END-PERFORM.                                                 10974014
+JPC@4 *                                                                 10975014
+JPC@4      EXEC SQL                                                     10976014
+JPC@4           CLOSE VLDCARC                                           10977014
+JPC@4      END-EXEC.                                                    10978014
+JPC@4 *                                                                 10979014
+JPC@4      IF SQLCODE NOT = ZEROS                                       10980014
+JPC@4         INITIALIZE   QGECABC                                      10981014
+JPC@4         MOVE 'CLOSE'       TO  ABC-REFERENCIA                     10982014
+JPC@4         MOVE 'VLDTARC'     TO  ABC-OBJETO-ERROR                   10983014
+JPC@4         PERFORM 999-ABEND-DB2                                     10984014
+JPC@4      END-IF.                                                      10985014
+JPC@4 *                                                                 10986014
+JPC@4      IF TB-SUCURS (01) = ZEROS                                    10987014
+JPC@4         CONTINUE                                                  10988014
+JPC@4      ELSE                                                         10989014
+JPC@4         PERFORM VARYING  IN-01 FROM 01 BY 01                      10990014
+JPC@4                   UNTIL  IN-01    > 20                            10991014
+JPC@4                      OR  TB-SUCURS (IN-01) = ZEROS                10992014
+JPC@5            ADD  1             TO    IN-03                         10993014
+JPC@4            IF SUC0101I = TB-SUCURS (IN-01)                        10994014
+JPC@4 *JPC@5        MOVE 990        TO    IN-01                         10995014
+JPC@5               ADD  1          TO    IN-02                         10996014
+JPC@4            END-IF                                                 10997014
+JPC@4         END-PERFORM                                               10998014
+JPC@4 *JPC@5  IF IN-01 < 990                                            10999014
+JPC@5         IF IN-02 > ZEROS                                          11000014
+JPC@5         OR (IN-03 - IN-02) > ZEROS                                11001014
+JPC@4            IF (CAA-CENTRO-CONT  = '0542'   AND                    11002014
+JPC@4                REG0101I         = 'S'       )                     11003014
+JPC@4                                                                   11004014
+JPC@4            OR ((NCC0101I (11:02) = '16') AND                      11005014
+JPC@4                                                                   11006014
+JPC@4                ((CAA-CENTRO-CONT = '0567'      AND                11007014
+JPC@4                 (ENT0101I = '0011' OR '0312'))  OR                11008014
+JPC@4                                                                   11009014
+JPC@4                 (CAA-CENTRO-CONT = '0542'     AND                 11010014
+JPC@4                 (ENT0101I = '0069' OR '2010'))))                  11011014
+JPC@4                CONTINUE                                           11012014
+JPC@4            ELSE                                                   11013014
+JPC@4               MOVE  -1           TO CTA0101L                      11014014
+JPC@4               MOVE 'VLE2256'     TO CAA-COD-ERROR                 11015014
+JPC@4               PERFORM 3-FINAL                                     11016014
+JPC@4            END-IF                                                 11017014
+JPC@4         END-IF                                                    11018014
+JPC@4      END-IF.                                                      11019014
+JPC@4 *                                                                 11020014
+JPC@4  VALIDAR-OTRAS-CTAS-FIN.                                          11021014
+JPC@4      EXIT.                                                        11022014
+JPC@4  OBTENER-CTAGLOBAL.                                               11023014
+LRH@12     MOVE VARC-CENTAD TO VXMI-CODBE                               11024014
+JPC@4      EXEC SQL                                                     11025014
+JPC@4           SELECT   VXMI_CTACARGO                                  11026014
+JPC@4             INTO  :VXMI-CTACARGO                                  11027014
+JPC@4             FROM  VLDTXMI                                         11028014
+JPC@4            WHERE  VXMI_CODBE  = :VXMI-CODBE                       11029014
+JPC@4      END-EXEC                                                     11030014
+JPC@4 *                                                                 11031014
+JPC@4      MOVE SQLCODE TO SQLCODE-AUX                                  11032014
+JPC@4 *                                                                 11033014
+JPC@4      EVALUATE TRUE                                                11034014
+JPC@4          WHEN DB2-OK                                              11035014
+JPC@4               MOVE VXMI-CTACARGO TO  CTAGLOB-COMM                 11036014
+JPC@4          WHEN OTHER                                               11037014
+JPC@4               MOVE 'SOLO@S.A.B.' TO  CTAGLOB-COMM                 11038014
+JPC@4      END-EVALUATE.                                                11039014
+      *                                                                 11040014
+      *-------------------*                                             11041014
+      *  FIN DE PROGRAMA  *                                             11042014
+      *-------------------*                                             11043014
+                                                                       11044014
