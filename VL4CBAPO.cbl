@@ -0,0 +1,533 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID.    VL4CBAPO.                                         00000020
+       AUTHOR.        BBVA.                                             00000030
+      ******************************************************************00000040
+      * SISTEMA : VALORES                                              *00000050
+      * FUNCION : BAJA MASIVA DE PORTAFOLIO Y CUENTAS ALTERNANTES      *00000060
+      * FECHA   : 08-08-2026                                           *00000070
+      ******************************************************************00000080
+      ******************************************************************00000090
+      *PETIT/ SA  FECHA-MOD. PROGRAMADOR      DESCRIPCION              *00000100
+      *---------- ---------- ---------------- -------------------------*00000110
+      *RITM48973  08-08-2026 LUIS RIVERA H.   CREACION DEL COMPONENTE. *00000120
+      *                                       INACTIVA EN UN SOLO     * 00000130
+      *                                       PROCESO TODA LA CUENTA  * 00000140
+      *                                       PRINCIPAL Y ALTERNANTES * 00000150
+      *                                       DE UN PORTAFOLIO.       * 00000160
+      *---------- ---------- ---------------- -------------------------*00000170
+      *RITM49023  09-08-2026 LUIS RIVERA H.   EL REPORTE S1RBAPOR      *00000171
+      *                                       INDICA CUAL SALDO DE     *00000172
+      *                                       VLDTADS IMPIDE LA BAJA   *00000173
+      *                                       DE CADA CUENTA DEL       *00000174
+      *                                       PORTAFOLIO, IGUAL QUE    *00000175
+      *                                       25-INACTIVAR-PORTA EN    *00000176
+      *                                       VL2C1010, EN VEZ DE SOLO *00000177
+      *                                       EL MOTIVO GENERICO.      *00000178
+      *---------- ---------- ---------------- -------------------------*00000179
+      ******************************************************************00000180
+       ENVIRONMENT DIVISION.                                            00000190
+       CONFIGURATION SECTION.                                           00000200
+       SPECIAL-NAMES.                                                   00000210
+       INPUT-OUTPUT SECTION.                                            00000220
+       FILE-CONTROL.                                                    00000230
+                                                                        00000240
+           SELECT S1RBAPOR  ASSIGN       TO S1RBAPOR                    00000250
+                            FILE STATUS  IS FS-SBAPOR.                  00000260
+       DATA DIVISION.                                                   00000270
+       FILE SECTION.                                                    00000280
+      *                                                                *00000290
+       FD  S1RBAPOR                                                     00000300
+           RECORDING MODE  IS  F                                        00000310
+           LABEL  RECORDS  IS  STANDARD                                 00000320
+           DATA   RECORD   IS  SAL-BAJA-PORTA.                          00000330
+         01 SAL-BAJA-PORTA         PIC X(80).                           00000340
+      *                                                                 00000350
+      ******************************************************************00000360
+      **       W O R K I N G - S T O R A G E      S E C T I O N       **00000370
+      ******************************************************************00000380
+       WORKING-STORAGE SECTION.                                         00000390
+      *************************                                         00000400
+      * VARIABLES GENERALES                                             00000410
+       01  WS-GENERALES.                                                00000420
+           05 CUENTA-PORT     PIC 9(10) VALUE ZEROES.                   00000430
+           05 WK-CUENTA-PORT-CHK  PIC 9(04) VALUE ZEROES.               00000440
+       01  W-DATE                  PIC 9(6).                            00000450
+       01  FILLER                  REDEFINES W-DATE.                    00000460
+           02 W-ANO                PIC 99.                              00000470
+           02 W-MES                PIC 99.                              00000480
+           02 W-DIA                PIC 99.                              00000490
+       01  FECHA-SYSIN.                                                 00000500
+           03  DD-SYS              PIC 99.                              00000510
+           03  MM-SYS              PIC 99.                              00000520
+           03  AAAA-SYS            PIC 9999.                            00000530
+       01  W-FECHA-AMD.                                                 00000540
+           05 W-AA-AMD             PIC 9(4).                            00000550
+           05 W-MM-AMD             PIC 9(2).                            00000560
+           05 W-DD-AMD             PIC 9(2).                            00000570
+       01  W-FECHA-AMD-N REDEFINES W-FECHA-AMD PIC 9(8).                00000580
+       01  W-HORA-CURRENT.                                              00000590
+           02  W-HORA              PIC 99.                              00000600
+           02  W-MINUTOS           PIC 99.                              00000610
+           02  W-SEGUNDOS          PIC 99.                              00000620
+       01  W-HORA-CURRENT-N REDEFINES W-HORA-CURRENT PIC 9(6).          00000630
+       01  TB-CUENTAS-PORT-INFO.                                        00000640
+           05 CONT-CUENTAS-PORT    PIC 9(02) VALUE ZEROS.               00000650
+           05 IN-CTA               PIC 9(02) VALUE ZEROS.               00000660
+           05 TB-CUENTA-PORT-TAB   OCCURS 11  PIC 9(010).               00000670
+           05 TB-CUENTA-PORT-TIPO  OCCURS 11  PIC X(001).               00000680
+       01  WS-VALIDA.                                                   00000690
+           05 SW-OMITIR            PIC X(02) VALUE 'NO'.                00000700
+              88 OMITIR-CUENTA               VALUE 'SI'.                00000710
+           05 WS-MOTIVO            PIC X(30) VALUE SPACES.              00000720
+       01  SALIDA-BAJA-PORTA.                                           00000730
+           05 SAL-CUENTA           PIC 9(10).                           00000740
+           05 FILLER               PIC X(01) VALUE '|'.                 00000750
+           05 SAL-TIPO             PIC X(01).                           00000760
+           05 FILLER               PIC X(01) VALUE '|'.                 00000770
+           05 SAL-RESULTADO        PIC X(10).                           00000780
+           05 FILLER               PIC X(01) VALUE '|'.                 00000790
+           05 SAL-MOTIVO           PIC X(30).                           00000800
+       77  W-PROGRAMA         PIC X(08) VALUE 'VL4CBAPO'.               00000810
+       01 W-CONTADORES.                                                 00000820
+          05 CONT-CUENTAS-LEIDAS   PIC 9(10)  VALUE ZEROES.             00000830
+          05 CONT-INACTIVADAS      PIC 9(10)  VALUE ZEROES.             00000840
+          05 CONT-OMITIDAS         PIC 9(10)  VALUE ZEROES.             00000850
+      * VARIABLES PARA CONTROL DE ERRORES                               00000860
+       01 WS-ERROR.                                                     00000870
+          05 WS-ACCION             PIC X(24).                           00000880
+          05 WS-PARRAFO            PIC X(19).                           00000890
+      * VARIABLES CONTROL DE ARCHIVOS - ESCRITURA                       00000900
+       01 WS-CTRL-ARCHIVOS.                                             00000910
+          05 FS-SBAPOR             PIC X(02) VALUE '00'.                00000920
+             88 S1RBAPOR-OK                  VALUE '00'.                00000930
+             88 S1RBAPOR-NOK                 VALUE '10'.                00000940
+      *                                                                *00000950
+      *  AREA DE COMUNICACION SQLCA                                    *00000960
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00000970
+      *                                                                 00000980
+      *  AREA DE DCLGEN'S DE TABLAS DB2                                *00000990
+           EXEC SQL INCLUDE VLGTARC  END-EXEC.                          00001000
+           EXEC SQL INCLUDE VLGTADS1 END-EXEC.                          00001010
+           EXEC SQL INCLUDE VLGTTRA1 END-EXEC.                          00001020
+           EXEC SQL INCLUDE VLGTFPF2 END-EXEC.                          00001030
+      *                                                                 00001040
+      *  CURSOR PARA RECORRER LAS CUENTAS ALTERNANTES DEL PORTAFOLIO   *00001050
+           EXEC SQL                                                     00001060
+                DECLARE VLDCBAP1  CURSOR FOR                            00001070
+                SELECT  VFPF_CUENTA_ALTE                                00001080
+                     ,  VFPF_CIND_ACTIVO                                00001090
+                  FROM  VLDTFPF                                         00001100
+                 WHERE  VFPF_CUENTA_PORT = :CUENTA-PORT                 00001110
+                   AND  VFPF_CUENTA_ALTE > 0                            00001120
+           END-EXEC.                                                    00001130
+      *                                                                *00001140
+       PROCEDURE DIVISION.                                              00001150
+      *                                                                *00001160
+           PERFORM 1000-INICIO                                          00001170
+              THRU 1000-INICIO-EXIT.                                    00001180
+                                                                        00001190
+           PERFORM 2000-PROCESO                                         00001200
+              THRU 2000-PROCESO-EXIT                                    00001210
+              VARYING IN-CTA FROM 1 BY 1                                00001220
+                UNTIL IN-CTA > CONT-CUENTAS-PORT.                       00001230
+                                                                        00001240
+           PERFORM 3000-FIN                                             00001250
+              THRU 3000-FIN-EXIT.                                       00001260
+                                                                        00001270
+           STOP RUN.                                                    00001280
+      *                                                                *00001290
+      *-----------*                                                     00001300
+       1000-INICIO.                                                     00001310
+      *-----------*                                                     00001320
+           INITIALIZE W-CONTADORES.                                     00001330
+                                                                        00001340
+           ACCEPT CUENTA-PORT.                                          00001350
+                                                                        00001360
+           PERFORM 1050-FECHA-HORA                                      00001370
+              THRU 1050-FECHA-HORA-EXIT.                                00001380
+                                                                        00001390
+           PERFORM 1100-ABRIR-FICHEROS                                  00001400
+              THRU 1100-ABRIR-FICHEROS-EXIT.                            00001410
+                                                                        00001420
+           PERFORM 1200-VALIDA-PORTAFOLIO                               00001430
+              THRU 1200-VALIDA-PORTAFOLIO-EXIT.                         00001440
+                                                                        00001450
+           PERFORM 1300-CARGA-CUENTAS                                   00001460
+              THRU 1300-CARGA-CUENTAS-EXIT.                             00001470
+      *                                                                *00001480
+      *----------------*                                                00001490
+       1000-INICIO-EXIT.                                                00001500
+      *----------------*                                                00001510
+           EXIT.                                                        00001520
+                                                                        00001530
+      *----------------*                                                00001540
+       1050-FECHA-HORA.                                                 00001550
+      *----------------*                                                00001560
+           ACCEPT W-DATE FROM DATE.                                     00001570
+           MOVE   W-DIA            TO DD-SYS.                           00001580
+           MOVE   W-MES            TO MM-SYS.                           00001590
+           ADD    2000, W-ANO  GIVING AAAA-SYS.                         00001600
+                                                                        00001610
+           MOVE   DD-SYS           TO  W-DD-AMD.                        00001620
+           MOVE   MM-SYS           TO  W-MM-AMD.                        00001630
+           MOVE   AAAA-SYS         TO  W-AA-AMD.                        00001640
+                                                                        00001650
+           ACCEPT  W-HORA-CURRENT  FROM  TIME.                          00001660
+      *                                                                *00001670
+      *---------------------*                                           00001680
+       1050-FECHA-HORA-EXIT.                                            00001690
+      *---------------------*                                           00001700
+           EXIT.                                                        00001710
+                                                                        00001720
+      *-------------------*                                             00001730
+       1100-ABRIR-FICHEROS.                                             00001740
+      *-------------------*                                             00001750
+           OPEN OUTPUT S1RBAPOR.                                        00001760
+           IF NOT S1RBAPOR-OK                                           00001770
+              MOVE 'OPEN FICHERO SALIDA'   TO WS-ACCION                 00001780
+              MOVE '1100-ABRIR-FICHEROS'   TO WS-PARRAFO                00001790
+              PERFORM 3001-ERROR                                        00001800
+           END-IF.                                                      00001810
+      *                                                                *00001820
+      *------------------------*                                        00001830
+       1100-ABRIR-FICHEROS-EXIT.                                        00001840
+      *------------------------*                                        00001850
+           EXIT.                                                        00001860
+                                                                        00001870
+      *---------------------------*                                     00001880
+       1200-VALIDA-PORTAFOLIO.                                          00001890
+      *---------------------------*                                     00001900
+      *    VERIFICA QUE LA CUENTA INFORMADA SEA REALMENTE LA CUENTA    *00001910
+      *    PRINCIPAL DE UN PORTAFOLIO VIGENTE EN VLDTFPF.              *00001920
+           MOVE ZEROS TO WK-CUENTA-PORT-CHK.                            00001930
+                                                                        00001940
+           EXEC SQL                                                     00001950
+                SELECT  COUNT(*)                                        00001960
+                  INTO :WK-CUENTA-PORT-CHK                              00001970
+                  FROM  VLDTFPF                                         00001980
+                 WHERE  VFPF_CUENTA_PORT = :CUENTA-PORT                 00001990
+           END-EXEC.                                                    00002000
+                                                                        00002010
+           IF SQLCODE NOT = ZERO                                        00002020
+              MOVE 'SELECT'              TO WS-ACCION                   00002030
+              MOVE 'VLDTFPF-1200'        TO WS-PARRAFO                  00002040
+              PERFORM 3001-ERROR                                        00002050
+           END-IF.                                                      00002060
+                                                                        00002070
+           IF WK-CUENTA-PORT-CHK = ZEROS                                00002080
+              MOVE 'CUENTA NO ES PORTAFOLIO' TO WS-ACCION               00002090
+              MOVE '1200-VALIDA-PORTAFOLIO'  TO WS-PARRAFO              00002100
+              PERFORM 3001-ERROR                                        00002110
+           END-IF.                                                      00002120
+      *                                                                *00002130
+      *-------------------------------*                                 00002140
+       1200-VALIDA-PORTAFOLIO-EXIT.                                     00002150
+      *-------------------------------*                                 00002160
+           EXIT.                                                        00002170
+                                                                        00002180
+      *-----------------------*                                         00002190
+       1300-CARGA-CUENTAS.                                              00002200
+      *-----------------------*                                         00002210
+      *    CONSTRUYE LA TABLA DE CUENTAS A INACTIVAR: LA CUENTA        *00002220
+      *    PRINCIPAL DEL PORTAFOLIO Y TODAS SUS ALTERNANTES.           *00002230
+           INITIALIZE TB-CUENTAS-PORT-INFO.                             00002240
+                                                                        00002250
+           ADD  1               TO CONT-CUENTAS-PORT.                   00002260
+           MOVE CUENTA-PORT   TO TB-CUENTA-PORT-TAB                     00002270
+                                (CONT-CUENTAS-PORT).                    00002280
+           MOVE 'P'           TO TB-CUENTA-PORT-TIPO                    00002290
+                                (CONT-CUENTAS-PORT).                    00002300
+                                                                        00002310
+           EXEC SQL                                                     00002320
+                OPEN VLDCBAP1                                           00002330
+           END-EXEC.                                                    00002340
+                                                                        00002350
+           IF SQLCODE NOT = ZERO                                        00002360
+              MOVE 'OPEN'                TO WS-ACCION                   00002370
+              MOVE 'VLDCBAP1-1300'       TO WS-PARRAFO                  00002380
+              PERFORM 3001-ERROR                                        00002390
+           END-IF.                                                      00002400
+                                                                        00002410
+           PERFORM UNTIL SQLCODE NOT = ZEROS                            00002420
+                      OR CONT-CUENTAS-PORT > 10                         00002430
+              EXEC SQL                                                  00002440
+                   FETCH  VLDCBAP1                                      00002450
+                    INTO :VFPF-CUENTA-ALTE                              00002460
+                       , :VFPF-CIND-ACTIVO                              00002470
+              END-EXEC                                                  00002480
+              EVALUATE SQLCODE                                          00002490
+                  WHEN ZERO                                             00002500
+                       IF VFPF-CIND-ACTIVO = 'S'                        00002510
+                          ADD 1 TO CONT-CUENTAS-PORT                    00002520
+                          MOVE VFPF-CUENTA-ALTE                         00002530
+                            TO TB-CUENTA-PORT-TAB  (CONT-CUENTAS-PORT)  00002540
+                          MOVE 'A'                                      00002550
+                            TO TB-CUENTA-PORT-TIPO (CONT-CUENTAS-PORT)  00002560
+                       END-IF                                           00002570
+                  WHEN 100                                              00002580
+                       CONTINUE                                         00002590
+                  WHEN OTHER                                            00002600
+                       MOVE 'FETCH'          TO WS-ACCION               00002610
+                       MOVE 'VLDCBAP1-1300'  TO WS-PARRAFO              00002620
+                       PERFORM 3001-ERROR                               00002630
+              END-EVALUATE                                              00002640
+           END-PERFORM.                                                 00002650
+                                                                        00002660
+           EXEC SQL                                                     00002670
+                CLOSE VLDCBAP1                                          00002680
+           END-EXEC.                                                    00002690
+                                                                        00002700
+           IF SQLCODE NOT = ZERO                                        00002710
+              MOVE 'CLOSE'               TO WS-ACCION                   00002720
+              MOVE 'VLDCBAP1-1300'       TO WS-PARRAFO                  00002730
+              PERFORM 3001-ERROR                                        00002740
+           END-IF.                                                      00002750
+      *                                                               * 00002760
+      *---------------------------*                                     00002770
+       1300-CARGA-CUENTAS-EXIT.                                         00002780
+      *---------------------------*                                     00002790
+           EXIT.                                                        00002800
+                                                                        00002810
+      *------------*                                                    00002820
+       2000-PROCESO.                                                    00002830
+      *------------*                                                    00002840
+           MOVE TB-CUENTA-PORT-TAB (IN-CTA)  TO VARC-CUENTA.            00002850
+           MOVE 'NO'                         TO SW-OMITIR.              00002860
+           MOVE SPACES                       TO WS-MOTIVO.              00002870
+                                                                        00002880
+           PERFORM 2100-VALIDA-CUENTA                                   00002890
+              THRU 2100-VALIDA-CUENTA-EXIT.                             00002900
+                                                                        00002910
+           IF NOT OMITIR-CUENTA                                         00002920
+              PERFORM 2900-INACTIVA-CUENTA                              00002930
+                 THRU 2900-INACTIVA-CUENTA-EXIT                         00002940
+              ADD 1 TO CONT-INACTIVADAS                                 00002950
+           ELSE                                                         00002960
+              ADD 1 TO CONT-OMITIDAS                                    00002970
+           END-IF.                                                      00002980
+                                                                        00002990
+           PERFORM 2950-ESCRIBE-REPORTE                                 00003000
+              THRU 2950-ESCRIBE-REPORTE-EXIT.                           00003010
+                                                                        00003020
+           ADD 1 TO CONT-CUENTAS-LEIDAS.                                00003030
+      *                                                               * 00003040
+      *-----------------*                                               00003050
+       2000-PROCESO-EXIT.                                               00003060
+      *-----------------*                                               00003070
+           EXIT.                                                        00003080
+                                                                        00003090
+      *---------------------*                                           00003100
+       2100-VALIDA-CUENTA.                                              00003110
+      *---------------------*                                           00003120
+      *    VALIDA SITUACION VIGENTE Y AUSENCIA DE SALDOS U            * 00003130
+      *    OPERACIONES PENDIENTES ANTES DE DAR DE BAJA LA CUENTA.     * 00003140
+           EXEC SQL                                                     00003150
+                SELECT  VARC_SITUAC                                     00003160
+                  INTO :VARC-SITUAC                                     00003170
+                  FROM  VLDTARC                                         00003180
+                 WHERE  VARC_CUENTA = :VARC-CUENTA                      00003190
+           END-EXEC.                                                    00003200
+                                                                        00003210
+           EVALUATE SQLCODE                                             00003220
+               WHEN ZERO                                                00003230
+                    IF VARC-SITUAC NOT = 'A'                            00003240
+                       MOVE 'SI'                    TO SW-OMITIR        00003250
+                       MOVE 'CUENTA YA INACTIVA'     TO WS-MOTIVO       00003260
+                    END-IF                                              00003270
+               WHEN 100                                                 00003280
+                    MOVE 'SI'                        TO SW-OMITIR       00003290
+                    MOVE 'CUENTA NO EXISTE EN VLDTARC' TO WS-MOTIVO     00003300
+               WHEN OTHER                                               00003310
+                    MOVE 'SELECT'          TO WS-ACCION                 00003320
+                    MOVE 'VLDTARC-2100'    TO WS-PARRAFO                00003330
+                    PERFORM 3001-ERROR                                  00003340
+           END-EVALUATE.                                                00003350
+      *                                                               * 00003360
+           IF NOT OMITIR-CUENTA                                         00003370
+              MOVE VARC-CUENTA     TO VADS-CUENTA                       00003380
+              MOVE ZEROES          TO VADS-ISIN                         00003390
+              MOVE SPACES          TO VADS-PAVAL                        00003400
+                                      VADS-VALOR                        00003410
+                                      VADS-TIPREG                       00003420
+                                      VADS-NUMGRUN                      00003430
+              MOVE ZEROS           TO VADS-DEPOS                        00003440
+                                      VADS-COMPR                        00003450
+                                      VADS-SUSCR                        00003460
+                                      VADS-VENTA                        00003470
+                                      VADS-ORDVE                        00003480
+                                      VADS-BLOQ                         00003490
+      *                                                               * 00003500
+              EXEC SQL                                                  00003510
+                   SELECT  VADS_DEPOS                                   00003520
+                        ,  VADS_COMPR                                   00003530
+                        ,  VADS_SUSCR                                   00003540
+                        ,  VADS_VENTA                                   00003550
+                        ,  VADS_ORDVE                                   00003560
+                        ,  VADS_BLOQ                                    00003570
+                     INTO :VADS-DEPOS                                   00003580
+                        , :VADS-COMPR                                   00003590
+                        , :VADS-SUSCR                                   00003600
+                        , :VADS-VENTA                                   00003610
+                        , :VADS-ORDVE                                   00003620
+                        , :VADS-BLOQ                                    00003630
+                     FROM  VLDTADS                                      00003640
+                    WHERE  VADS_CUENTA   = :VADS-CUENTA                 00003650
+                      AND  VADS_PAVAL   >= :VADS-PAVAL                  00003660
+                      AND  VADS_VALOR   >= :VADS-VALOR                  00003670
+                      AND  VADS_ISIN    >= :VADS-ISIN                   00003680
+                      AND  VADS_TIPREG  >= :VADS-TIPREG                 00003690
+                      AND  VADS_NUMGRUN >= :VADS-NUMGRUN                00003700
+                      AND (VADS_DEPOS   > :VADS-DEPOS                   00003710
+                       OR  VADS_COMPR   > :VADS-COMPR                   00003720
+                       OR  VADS_SUSCR   > :VADS-SUSCR                   00003730
+                       OR  VADS_VENTA   > :VADS-VENTA                   00003740
+                       OR  VADS_ORDVE   > :VADS-ORDVE                   00003750
+                       OR  VADS_BLOQ    > :VADS-BLOQ  )                 00003760
+              END-EXEC                                                  00003770
+      *                                                               * 00003780
+              EVALUATE SQLCODE                                          00003790
+                  WHEN ZERO                                             00003800
+                  WHEN -811                                             00003791
+                       MOVE 'SI'                          TO SW-OMITIR  00003810
+      *RITM49023-INI                                                 *00003811
+      *        IDENTIFICA CUAL SALDO ESPECIFICO IMPIDE LA BAJA, EN     00003812
+      *        VEZ DE REPORTAR SOLO EL MOTIVO GENERICO (VER LRH@9 EN   00003813
+      *        25-INACTIVAR-PORTA, VL2C1010).                         00003814
+                       EVALUATE TRUE                                    00003815
+                          WHEN VADS-DEPOS NOT = ZEROS                   00003816
+                               MOVE 'SALDO EN DEPOSITOS'                00003817
+                                                      TO WS-MOTIVO      00003818
+                          WHEN VADS-COMPR NOT = ZEROS                   00003819
+                               MOVE 'SALDO EN COMPRAS'                  00003820
+                                                      TO WS-MOTIVO      00003821
+                          WHEN VADS-SUSCR NOT = ZEROS                   00003822
+                               MOVE 'SALDO EN SUSCRIPCIONES'            00003823
+                                                      TO WS-MOTIVO      00003824
+                          WHEN VADS-VENTA NOT = ZEROS                   00003825
+                               MOVE 'SALDO EN VENTAS'                   00003826
+                                                      TO WS-MOTIVO      00003827
+                          WHEN VADS-ORDVE NOT = ZEROS                   00003828
+                               MOVE 'SALDO EN ORDENES DE VENTA'         00003829
+                                                      TO WS-MOTIVO      00003830
+                          WHEN OTHER                                    00003831
+                               MOVE 'POSICION BLOQUEADA'                00003832
+                                                      TO WS-MOTIVO      00003833
+                       END-EVALUATE                                     00003834
+      *RITM49023-FIN                                                 *00003835
+                  WHEN 100                                              00003830
+                       CONTINUE                                         00003840
+                  WHEN OTHER                                            00003850
+                       MOVE 'SELECT'         TO WS-ACCION               00003860
+                       MOVE 'VLDTADS-2100'   TO WS-PARRAFO              00003870
+                       PERFORM 3001-ERROR                               00003880
+              END-EVALUATE                                              00003890
+           END-IF.                                                      00003900
+      *                                                               * 00003910
+           IF NOT OMITIR-CUENTA                                         00003920
+              MOVE VARC-CUENTA     TO VTRA-CUENTA                       00003930
+      *                                                               * 00003940
+              EXEC SQL                                                  00003950
+                   SELECT  VTRA_REFER                                   00003960
+                     INTO :VTRA-REFER                                   00003970
+                     FROM  VLDTTRA                                      00003980
+                    WHERE  VTRA_CUENTA   = :VTRA-CUENTA                 00003990
+                      AND  VTRA_SITUAC  IN ('OP','PL','PD','OE','PG')   00004000
+              END-EXEC                                                  00004010
+      *                                                               * 00004020
+              EVALUATE SQLCODE                                          00004030
+                  WHEN ZERO                                             00004040
+                       MOVE 'SI'                     TO SW-OMITIR       00004050
+                       MOVE 'TRANSACCION PENDIENTE VLDTTRA'             00004060
+                                                     TO WS-MOTIVO       00004070
+                  WHEN 100                                              00004080
+                       CONTINUE                                         00004090
+                  WHEN OTHER                                            00004100
+                       MOVE 'SELECT'         TO WS-ACCION               00004110
+                       MOVE 'VLDTTRA-2100'   TO WS-PARRAFO              00004120
+                       PERFORM 3001-ERROR                               00004130
+              END-EVALUATE                                              00004140
+           END-IF.                                                      00004150
+      *                                                               * 00004160
+      *---------------------------*                                     00004170
+       2100-VALIDA-CUENTA-EXIT.                                         00004180
+      *---------------------------*                                     00004190
+           EXIT.                                                        00004200
+                                                                        00004210
+      *-----------------------*                                         00004220
+       2900-INACTIVA-CUENTA.                                            00004230
+      *-----------------------*                                         00004240
+           MOVE 'B'                    TO VARC-SITUAC.                  00004250
+           MOVE W-FECHA-AMD-N          TO VARC-FEULMOD.                 00004260
+           MOVE W-HORA-CURRENT-N       TO VARC-HORULMOD.                00004270
+           MOVE W-PROGRAMA             TO VARC-USUARIO.                 00004280
+      *                                                               * 00004290
+           EXEC SQL                                                     00004300
+                UPDATE VLDTARC                                          00004310
+                   SET VARC_SITUAC      = :VARC-SITUAC                  00004320
+                     , VARC_FEULMOD     = :VARC-FEULMOD                 00004330
+                     , VARC_HORULMOD    = :VARC-HORULMOD                00004340
+                     , VARC_USUARIO     = :VARC-USUARIO                 00004350
+                 WHERE VARC_CUENTA = :VARC-CUENTA                       00004360
+           END-EXEC.                                                    00004370
+      *                                                               * 00004380
+           IF SQLCODE NOT = ZERO                                        00004390
+              MOVE 'UPDATE'             TO WS-ACCION                    00004400
+              MOVE 'VLDTARC-2900'       TO WS-PARRAFO                   00004410
+              PERFORM 3001-ERROR                                        00004420
+           END-IF.                                                      00004430
+      *                                                               * 00004440
+      *---------------------------*                                     00004450
+       2900-INACTIVA-CUENTA-EXIT.                                       00004460
+      *---------------------------*                                     00004470
+           EXIT.                                                        00004480
+                                                                        00004490
+      *----------------------------*                                    00004500
+       2950-ESCRIBE-REPORTE.                                            00004510
+      *----------------------------*                                    00004520
+           MOVE VARC-CUENTA                    TO SAL-CUENTA.           00004530
+           MOVE TB-CUENTA-PORT-TIPO (IN-CTA)   TO SAL-TIPO.             00004540
+                                                                        00004550
+           IF OMITIR-CUENTA                                             00004560
+              MOVE 'OMITIDA'    TO SAL-RESULTADO                        00004570
+              MOVE WS-MOTIVO    TO SAL-MOTIVO                           00004580
+           ELSE                                                         00004590
+              MOVE 'INACTIVADA' TO SAL-RESULTADO                        00004600
+              MOVE SPACES       TO SAL-MOTIVO                           00004610
+           END-IF.                                                      00004620
+                                                                        00004630
+           MOVE SALIDA-BAJA-PORTA TO SAL-BAJA-PORTA.                    00004640
+           WRITE SAL-BAJA-PORTA.                                        00004650
+      *                                                               * 00004660
+      *----------------------------*                                    00004670
+       2950-ESCRIBE-REPORTE-EXIT.                                       00004680
+      *----------------------------*                                    00004690
+           EXIT.                                                        00004700
+                                                                        00004710
+      *--------*                                                        00004720
+       3000-FIN.                                                        00004730
+      *--------*                                                        00004740
+      *                                                               * 00004750
+           CLOSE S1RBAPOR.                                              00004760
+                                                                        00004770
+           DISPLAY '*********** FIN DEL PROGRAMA ***********'.          00004780
+           DISPLAY 'PORTAFOLIO       :    ' CUENTA-PORT.                00004790
+           DISPLAY 'CUENTAS LEIDAS   :    ' CONT-CUENTAS-LEIDAS.        00004800
+           DISPLAY 'INACTIVADAS      :    ' CONT-INACTIVADAS.           00004810
+           DISPLAY 'OMITIDAS         :    ' CONT-OMITIDAS.              00004820
+      *                                                              *  00004830
+      *-------------*                                                   00004840
+       3000-FIN-EXIT.                                                   00004850
+      *-------------*                                                   00004860
+           EXIT.                                                        00004870
+                                                                        00004880
+       3001-ERROR.                                                      00004890
+      *-----------*                                                     00004900
+           DISPLAY '********** ERROR EN EL PROGRAMA **********'.        00004910
+           DISPLAY 'ACCION:          ' WS-ACCION.                       00004920
+           DISPLAY 'PARRAFO:         ' WS-PARRAFO.                      00004930
+           DISPLAY '******************************************'.        00004940
+           MOVE 08 TO RETURN-CODE.                                      00004950
+           STOP RUN.                                                    00004960
+      *-----------------*                                               00004970
+      * FIN DE PROGRAMA *                                               00004980
+      *-----------------*                                               00004990
